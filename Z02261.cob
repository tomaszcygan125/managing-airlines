@@ -10,16 +10,21 @@
       * USER CAN ALSO DELETE RESERVATION BY PLACING 'X' ON THE TOP      
       * OF THE SCREEN IN LABALED FIELDS                                 
       *                                                                 
-      *  USER CAN ALSO PLANE '1' OR '2' NEXT TO FLIGHT DATA             
-      *                                                                 
-      * AFTER PRESSING ENTER                                            
-      *   IF USER CHOOSE '1' PROGRAM Z02192 WILL BE CALLED AND USER     
-      *    WILL SEE GRAFICAL REPRESENATION OF THE SEATS                 
-      *   (HIS SEATS WILL BE MARKED BY 'R' SYMBOL )                     
-      *                                                                 
-      *   IF USER CHOOSE '2' THEN PROGRAM Z02242 WILL BE CALLED         
-      *   AND USER WILL SEE LIST OF PASSENGERS IN THIS RESERVATION      
-      *                                                                 
+      *  USER CAN ALSO PLANE '1' , '2' OR '3' NEXT TO FLIGHT DATA
+      *
+      * AFTER PRESSING ENTER
+      *   IF USER CHOOSE '1' PROGRAM Z02192 WILL BE CALLED AND USER
+      *    WILL SEE GRAFICAL REPRESENATION OF THE SEATS
+      *   (HIS SEATS WILL BE MARKED BY 'R' SYMBOL )
+      *
+      *   IF USER CHOOSE '2' THEN PROGRAM Z02242 WILL BE CALLED
+      *   AND USER WILL SEE LIST OF PASSENGERS IN THIS RESERVATION
+      *
+      *   IF USER CHOOSE '3' THEN PROGRAM Z02262 WILL BE CALLED SO
+      *   A PASSENGER ON THIS FLIGHT CAN BE MOVED TO A DIFFERENT
+      *   AVAILABLE SEAT WITHOUT CANCELING AND REBOOKING THE WHOLE
+      *   RESERVATION
+      *
       * DATA TO THIS QUEUE IS PASSED BY THE QUEUE                       
       *   QUEUE NAME ALONG WITH ITEM NUMBER OF A SPECIFIC ROW WILL      
       *   BE PROVIDED BY CALLING PROGRAM (Z02252)                       
@@ -32,7 +37,8 @@
            COPY ZZEC0215.                                               
            EXEC SQL INCLUDE SQLCA END-EXEC.                             
            EXEC SQL INCLUDE T05TAB END-EXEC.                            
-           EXEC SQL INCLUDE T04TAB END-EXEC.                            
+           EXEC SQL INCLUDE T04TAB END-EXEC.
+           EXEC SQL INCLUDE T24TAB END-EXEC.
        01 WS-DB2-ERROR.                                                 
                10 SW-SQLCODE                    PIC S9(5).              
                    88 SO-SQLCODE-OK             VALUE  000   100.       
@@ -55,13 +61,18 @@
                    88 SO-7012-PARA              VALUE '7012'.           
                    88 SO-7013-PARA              VALUE '7013'.           
                    88 SO-7014-PARA              VALUE '7014'.           
-                   88 SO-7015-PARA              VALUE '7015'.           
+                   88 SO-7015-PARA              VALUE '7015'.
+                   88 SO-9050-PARA              VALUE '9050'.
+       01 WS-LOG-FIELDS.
+           05 WS-LOG-ACTION-TEXT            PIC X(20).
+           05 WS-LOG-ENTITY-KEY             PIC X(20).
        01 CT-CONSTANTS.                                                 
            05 CT-CALLING-PROGRAM-NAME PIC X(8) VALUE 'Z02252  '.        
            05 CT-THIS-PROGRAM-NAME    PIC X(8) VALUE 'Z02261  '.        
            05 CT-ERROR-ROUTINE-NAME   PIC X(8) VALUE 'Z02141  '.        
            05 CT-QUEUE-NAME           PIC X(8) VALUE '       '.         
-           05 CT-DISPLAY-PASS-PROG    PIC X(8) VALUE 'Z02242  '.        
+           05 CT-DISPLAY-PASS-PROG    PIC X(8) VALUE 'Z02242  '.
+           05 CT-UPGRADE-SEAT-PROG    PIC X(8) VALUE 'Z02262  '.
            05 CT-DISPLAY-SEATS-PROG   PIC X(8) VALUE 'Z02192  '.        
            05 CT-DELETED-STATUS.                                        
               49 CT-DELETED-STATUS-LEN PIC S9(4) COMP VALUE 7.          
@@ -96,8 +107,9 @@
               88 SO-NOT-DEP-DATE-SEARCH                     VALUE '1'.  
               88 SO-DEP-DATE-SEARCH                         VALUE '2'.  
            05 SW-USER-CHOICE                                PIC X.      
-              88 SO-DISPLAY-SEATS                           VALUE '1'.  
-              88 SO-DISPLAY-PASSENGERS-DATA                 VALUE '2'.  
+              88 SO-DISPLAY-SEATS                           VALUE '1'.
+              88 SO-DISPLAY-PASSENGERS-DATA                 VALUE '2'.
+              88 SO-UPGRADE-SEAT                             VALUE '3'.
        01 WS-VARIABLES.                                                 
            05 WS-RESERVATION-ID                 PIC S9(9) COMP VALUE 0. 
            05 WS-USER-CHOICE-POSITION             PIC S9(4) COMP.       
@@ -367,11 +379,13 @@
       * IF USER PLACED '1' THEN FIRST  OPTION IS TRUE                   
       * IF USER PLACED '2' THEN SECOND OPTION IS TRUE                   
            EVALUATE TRUE                                                
-            WHEN  SO-DISPLAY-SEATS                                      
-              PERFORM 2610-CALL-TO-DISPALY-SEATS                        
-            WHEN  SO-DISPLAY-PASSENGERS-DATA                            
-              PERFORM 2620-CALL-TO-DISPLAY-PASS                         
-            WHEN OTHER                                                  
+            WHEN  SO-DISPLAY-SEATS
+              PERFORM 2610-CALL-TO-DISPALY-SEATS
+            WHEN  SO-DISPLAY-PASSENGERS-DATA
+              PERFORM 2620-CALL-TO-DISPLAY-PASS
+            WHEN  SO-UPGRADE-SEAT
+              PERFORM 2630-CALL-TO-UPGRADE-SEAT
+            WHEN OTHER
               PERFORM 2305-SEND-INVALID-CHOICE-MSG                      
            END-EVALUATE                                                 
            .                                                            
@@ -677,10 +691,10 @@
       * PROPER ERROR MESSAGE                                            
       ******************************************************************
        2303-CHECK-CHOICE-NUMBER.                                        
-           IF WS-CHOICE-COUNTER = 0 THEN                                
-              PERFORM 2400-INITIALIZE-ERROR-MESSAGE                     
-              MOVE 'YOU NEED TO SPECIFY SOMETHING , 1 OR 2'             
-                           TO WS-Z02141-I-ERROR-MESSAGE(1)   
+           IF WS-CHOICE-COUNTER = 0 THEN
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'YOU NEED TO SPECIFY SOMETHING , 1 , 2 OR 3'
+                           TO WS-Z02141-I-ERROR-MESSAGE(1)
               SET SO-Z02141-M-WITH TO TRUE                              
               PERFORM 2300-CALL-ERROR-ROUTINE                           
            END-IF                                                       
@@ -716,13 +730,15 @@
                         TO WS-Z02141-I-ERROR-MESSAGE(1)                 
            MOVE '1 TO DISPLAY SEATS     '                               
                         TO WS-Z02141-I-ERROR-MESSAGE(2)                 
-           MOVE '2 TO DISPLAY PASSENGERS DATA '  
-                        TO WS-Z02141-I-ERROR-MESSAGE(3)                 
-           SET SO-Z02141-M-WITH TO TRUE                                 
-           PERFORM 2300-CALL-ERROR-ROUTINE                              
-           .                                                            
+           MOVE '2 TO DISPLAY PASSENGERS DATA '
+                        TO WS-Z02141-I-ERROR-MESSAGE(3)
+           MOVE '3 TO UPGRADE SEAT                '
+                        TO WS-Z02141-I-ERROR-MESSAGE(4)
+           SET SO-Z02141-M-WITH TO TRUE
+           PERFORM 2300-CALL-ERROR-ROUTINE
+           .
       ******************************************************************
-      *                   2400-INITIALIZE-ERROR-MESSAGE                 
+      *                   2400-INITIALIZE-ERROR-MESSAGE
       ******************************************************************
        2400-INITIALIZE-ERROR-MESSAGE.                                   
            PERFORM VARYING WS-ITER2 FROM 1 BY 1 UNTIL WS-ITER2 > 10     
@@ -761,14 +777,31 @@
            SET SO-M-FIRST-WITHOUT TO TRUE                               
            SET SO-DISPLAY-WITH-RESERV  TO TRUE                          
            MOVE WS-ZZEC0215 TO DFHCOMMAREA                              
-           EXEC CICS                                                    
-            XCTL PROGRAM(CT-DISPLAY-PASS-PROG)                          
-                 COMMAREA(DFHCOMMAREA)                                  
-           END-EXEC                                                     
-           PERFORM 2200-CHECK-EIBRESP                                   
-           .                                                            
-      ******************************************************************
-      *                          3000-FINAL                             
+           EXEC CICS
+            XCTL PROGRAM(CT-DISPLAY-PASS-PROG)
+                 COMMAREA(DFHCOMMAREA)
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
+           .
+      ******************************************************************
+      *                   2630-CALL-TO-UPGRADE-SEAT
+      * PROGRAM CALLS TO Z02262 (SEAT UPGRADE PROGRAM) SO A PASSENGER
+      * ON THE CHOSEN FLIGHT CAN BE MOVED TO A DIFFERENT AVAILABLE
+      * SEAT WITHOUT CANCELING AND REBOOKING THE RESERVATION
+      ******************************************************************
+       2630-CALL-TO-UPGRADE-SEAT.
+           MOVE WS-WHAT-FLIGHT-NUMBER(WS-USER-CHOICE-POSITION) TO
+                 Z02242-FLIGHT-NUMBER
+           SET SO-M-FIRST-WITHOUT TO TRUE
+           MOVE WS-ZZEC0215 TO DFHCOMMAREA
+           EXEC CICS
+            XCTL PROGRAM(CT-UPGRADE-SEAT-PROG)
+                 COMMAREA(DFHCOMMAREA)
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
+           .
+      ******************************************************************
+      *                          3000-FINAL
       ******************************************************************
        3000-FINAL.                                                      
            EVALUATE TRUE                                                
@@ -818,13 +851,17 @@
               SET RESERVATION_STATUS = :CT-DELETED-STATUS               
               WHERE RESERVATION_ID = :WS-RESERVATION-ID                 
            END-EXEC                                                     
-           MOVE SQLCODE TO SW-SQLCODE                                   
-           IF NOT SO-SQLCODE-NORMAL                                     
-            THEN                                                        
-             SET SO-7001-PARA TO TRUE                                   
-             PERFORM 9000-DB2-ERROR                                     
-           END-IF                                                       
-           .       
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL
+            THEN
+             SET SO-7001-PARA TO TRUE
+             PERFORM 9000-DB2-ERROR
+           ELSE
+             MOVE 'RESERVATION RELEASE' TO WS-LOG-ACTION-TEXT
+             MOVE WS-RESERVATION-ID     TO WS-LOG-ENTITY-KEY
+             PERFORM 9050-LOG-TRANSACTION
+           END-IF
+           .
       ******************************************************************
       *                       9000-DB2-ERROR                            
       ******************************************************************
@@ -854,13 +891,42 @@
              TO   WS-Z02141-I-ERROR-MESSAGE(5)                          
            PERFORM 9100-ROLLBACK                                        
                                                                         
-           SET SO-Z02141-M-WITH  TO TRUE                                
-           PERFORM 2300-CALL-ERROR-ROUTINE                              
-           .                                                            
-      ******************************************************************
-      *                       9100-ROLLBACK                             
-      ******************************************************************
-       9100-ROLLBACK.     
+           SET SO-Z02141-M-WITH  TO TRUE
+           PERFORM 2300-CALL-ERROR-ROUTINE
+           .
+      ******************************************************************
+      *                     9050-LOG-TRANSACTION
+      * WRITES ONE ROW TO T24_TRANSACTION_LOG_TABLE SO "WHICH AGENT
+      * DID THIS" CAN ALWAYS BE ANSWERED. THE CALLER MOVES
+      * WS-LOG-ACTION-TEXT AND WS-LOG-ENTITY-KEY BEFORE PERFORMING
+      * THIS. EIBOPID/EIBTRNID ARE SUPPLIED BY CICS ON EVERY TASK --
+      * NO WORKING-STORAGE DECLARATION IS NEEDED FOR THEM
+      ******************************************************************
+       9050-LOG-TRANSACTION.
+           MOVE EIBOPID              TO T24-OPERATOR-ID
+           MOVE EIBTRNID             TO T24-TRANSACTION-ID
+           MOVE 'Z02261  '           TO T24-PROGRAM-ID
+           MOVE WS-LOG-ACTION-TEXT   TO T24-ACTION-TEXT
+           MOVE WS-LOG-ENTITY-KEY    TO T24-ENTITY-KEY
+           EXEC SQL
+             INSERT INTO T24_TRANSACTION_LOG_TABLE
+                (OPERATOR_ID, TRANSACTION_ID, PROGRAM_ID, ACTION_TEXT,
+                 ENTITY_KEY, LOG_TIMESTAMP)
+             VALUES
+                (:T24-OPERATOR-ID, :T24-TRANSACTION-ID,
+                 :T24-PROGRAM-ID, :T24-ACTION-TEXT, :T24-ENTITY-KEY,
+                 CURRENT TIMESTAMP)
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              SET SO-9050-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                       9100-ROLLBACK
+      ******************************************************************
+       9100-ROLLBACK.
            EXEC CICS                    
              SYNCPOINT ROLLBACK         
            END-EXEC                     
