@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z02344.
+       AUTHOR. OPERATIONS-SYSTEMS-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *
+      * BATCH JOB -- CHECK-IN WINDOW REPORT PER AIRPORT
+      *
+      * EVERY EXISTING FLIGHT-FACING PROGRAM IS EITHER SINGLE-FLIGHT
+      * (Z02242) OR SINGLE-RESERVATION (Z02261) FOCUSED -- NOTHING
+      * LOOKS AT T05_FLIGHT_TABLE FROM AN AIRPORT-OPERATIONS ANGLE.
+      * THIS JOB LISTS EVERY FLIGHT DEPARTING A GIVEN STATION
+      * (DEPARTURE_AIRPORT_CODE) WHOSE DEPARTURE_TIMESTAMP FALLS
+      * WITHIN THE NEXT N HOURS, WITH A BOOKED-PASSENGER COUNT OFF
+      * T04_FLIGHT_SEATS FOR EACH ONE, SO GROUND STAFF CAN PLAN GATE
+      * AND COUNTER STAFFING WITHOUT PAGING THROUGH FLIGHTS ONE AT A
+      * TIME.
+      *
+      * SCOPE COMES IN ON THE PARM FIELD OF THE EXEC STATEMENT, THE
+      * SAME SYSIN-CARD CONVENTION Z02343 USES:
+      *
+      *    AIRPORT=aaa HOURS=nnn
+      *
+      *    aaa  -- 3-CHARACTER DEPARTURE_AIRPORT_CODE
+      *    nnn  -- WIDTH OF THE CHECK-IN WINDOW, IN HOURS
+      *
+      * THE WINDOW'S UPPER BOUND IS COMPUTED WITH CURRENT_TIMESTAMP
+      * PLUS THE PARM HOUR COUNT, THE SAME "CURRENT_TIMESTAMP + n
+      * HOURS" IDIOM Z02232'S 7017-GET-CURRECT-TIMESTAMP USES.
+      *
+      ******************************************************************
+      *                  CHANGE LOG
+      *
+      * 2026-08-09   OSG   INITIAL VERSION
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE T05TAB END-EXEC.
+           EXEC SQL INCLUDE T04TAB END-EXEC.
+
+           EXEC SQL
+             DECLARE C-CHECKIN-WINDOW CURSOR FOR
+             SELECT
+                   T05.FLIGHT_ID,
+                   T05.FLIGHT_NUMBER,
+                   T05.DEPARTURE_TIMESTAMP,
+                   T05.ARRIVAL_AIRPORT_CODE,
+                   COUNT(T04.PASSENGER_ID)
+             FROM
+                   T05_FLIGHT_TABLE T05
+             LEFT JOIN
+                   T04_FLIGHT_SEATS T04 ON
+                   T04.FLIGHT_ID = T05.FLIGHT_ID
+             WHERE T05.DEPARTURE_AIRPORT_CODE =
+                                        :T05-DEPARTURE-AIRPORT-CODE
+                              AND
+                   T05.DEPARTURE_TIMESTAMP BETWEEN
+                         :WS-WINDOW-START AND :WS-WINDOW-END
+                              AND
+                   T05.FLIGHT_STATUS <> :CT-DELETED-STATUS
+             GROUP BY
+                   T05.FLIGHT_ID,
+                   T05.FLIGHT_NUMBER,
+                   T05.DEPARTURE_TIMESTAMP,
+                   T05.ARRIVAL_AIRPORT_CODE
+             ORDER BY T05.DEPARTURE_TIMESTAMP
+             FOR FETCH ONLY
+           END-EXEC
+
+       01 WS-DB2-ERROR.
+           05 SW-SQLCODE                    PIC S9(5).
+               88 SO-SQLCODE-OK             VALUE  000   100.
+               88 SO-SQLCODE-NORMAL         VALUE 000.
+               88 SO-SQLCODE-NOT-FOUND      VALUE 100.
+           05 WS-SQLCODE-FORMAT             PIC -(5).
+
+       01 SW-SWITCHES.
+           05 SW-IF-END-OF-WINDOW-CURSOR    PIC X VALUE 'N'.
+               88 SO-END-OF-WINDOW-CURSOR   VALUE 'Y'.
+
+       01 CT-CONSTANTS.
+           05 CT-DELETED-STATUS.
+              49 CT-DELETED-STATUS-LEN      PIC S9(4) COMP VALUE 7.
+              49 CT-DELETED-STATUS-TEXT     PIC X(15) VALUE 'DELETED'.
+
+       01 WS-PARM-TEXT                      PIC X(30) VALUE SPACE.
+       01 WS-PARM-HOURS-TEXT                PIC 9(03) VALUE 0.
+
+       01 WS-WINDOW-START                   PIC X(26) VALUE SPACE.
+       01 WS-WINDOW-END                     PIC X(26) VALUE SPACE.
+
+       01 WS-FLIGHT-LINE.
+           05 WS-LINE-FLIGHT-ID             PIC X(8).
+           05 FILLER                        PIC X(2) VALUE SPACE.
+           05 WS-LINE-FLIGHT-NUMBER         PIC X(8).
+           05 FILLER                        PIC X(2) VALUE SPACE.
+           05 WS-LINE-DEPARTURE             PIC X(26).
+           05 FILLER                        PIC X(2) VALUE SPACE.
+           05 WS-LINE-ARRIVAL-CODE          PIC X(3).
+           05 FILLER                        PIC X(2) VALUE SPACE.
+           05 WS-LINE-PASSENGER-COUNT       PIC ZZ9.
+
+       01 WS-COUNTERS.
+           05 WS-FLIGHTS-LISTED             PIC S9(7) COMP VALUE 0.
+           05 WS-PASSENGERS-TOTAL           PIC S9(7) COMP VALUE 0.
+
+       01 WS-PASSENGER-COUNT                PIC S9(5) VALUE 0.
+
+       01 WS-TOTALS-LINE.
+           05 FILLER                        PIC X(30)
+              VALUE 'FLIGHTS OPENING FOR CHECK-IN..'.
+           05 WS-TOTALS-FLIGHTS             PIC ZZZ,ZZ9.
+       01 WS-TOTALS-LINE2.
+           05 FILLER                        PIC X(30)
+              VALUE 'TOTAL PASSENGERS BOOKED.......'.
+           05 WS-TOTALS-PASSENGERS          PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *                       0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-CHECKIN-WINDOW
+           PERFORM 2900-WRITE-TOTALS
+           PERFORM 9999-EXIT
+           .
+      ******************************************************************
+      *                       1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+           DISPLAY
+             'Z02344 -- CHECK-IN WINDOW REPORT STARTING'
+           ACCEPT WS-PARM-TEXT FROM SYSIN
+           PERFORM 1010-PARSE-PARM
+           PERFORM 1020-COMPUTE-WINDOW
+           DISPLAY 'FLIGHT-ID  FLT-NUM  DEPARTURE'
+                   '                   ARR PAX'
+           .
+      ******************************************************************
+      *                       1010-PARSE-PARM
+      * PARM IS AIRPORT=aaa HOURS=nnn
+      ******************************************************************
+       1010-PARSE-PARM.
+           IF WS-PARM-TEXT(1:8) = 'AIRPORT=' AND
+                    WS-PARM-TEXT(13:6) = 'HOURS=' THEN
+              MOVE WS-PARM-TEXT(9:3)  TO T05-DEPARTURE-AIRPORT-CODE
+              MOVE WS-PARM-TEXT(19:3) TO WS-PARM-HOURS-TEXT
+           ELSE
+              DISPLAY
+               'Z02344 -- INVALID PARM, EXPECTED AIRPORT=aaa HOURS=nnn'
+              DISPLAY '          GOT: ' WS-PARM-TEXT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                     1020-COMPUTE-WINDOW
+      * WINDOW RUNS FROM "NOW" THROUGH "NOW" PLUS THE PARM HOUR COUNT
+      ******************************************************************
+       1020-COMPUTE-WINDOW.
+           EXEC SQL
+             SELECT CURRENT TIMESTAMP,
+                    CURRENT TIMESTAMP + :WS-PARM-HOURS-TEXT HOURS
+             INTO   :WS-WINDOW-START,
+                    :WS-WINDOW-END
+             FROM T05_FLIGHT_TABLE
+             FETCH FIRST ROW ONLY
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-OK THEN
+              DISPLAY
+               'Z02344 -- COULD NOT COMPUTE CHECK-IN WINDOW, SQLCODE '
+                                                    WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                  2000-REPORT-CHECKIN-WINDOW
+      ******************************************************************
+       2000-REPORT-CHECKIN-WINDOW.
+           EXEC SQL
+             OPEN C-CHECKIN-WINDOW
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY 'Z02344 -- OPEN OF WINDOW CURSOR FAILED, SQLCODE '
+                                                    WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           PERFORM 2010-FETCH-NEXT-FLIGHT
+           PERFORM UNTIL SO-END-OF-WINDOW-CURSOR
+              PERFORM 2020-WRITE-FLIGHT-LINE
+              PERFORM 2010-FETCH-NEXT-FLIGHT
+           END-PERFORM
+           EXEC SQL
+             CLOSE C-CHECKIN-WINDOW
+           END-EXEC
+           .
+      ******************************************************************
+      *                    2010-FETCH-NEXT-FLIGHT
+      ******************************************************************
+       2010-FETCH-NEXT-FLIGHT.
+           EXEC SQL
+             FETCH C-CHECKIN-WINDOW
+             INTO :T05-FLIGHT-ID,
+                  :T05-FLIGHT-NUMBER,
+                  :T05-DEPARTURE-TIMESTAMP,
+                  :T05-ARRIVAL-AIRPORT-CODE,
+                  :WS-PASSENGER-COUNT
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+              CONTINUE
+           WHEN SO-SQLCODE-NOT-FOUND
+              SET SO-END-OF-WINDOW-CURSOR TO TRUE
+           WHEN OTHER
+              DISPLAY 'Z02344 -- FETCH OF WINDOW CURSOR FAILED, '
+                      'SQLCODE ' WS-SQLCODE-FORMAT
+              SET SO-END-OF-WINDOW-CURSOR TO TRUE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                    2020-WRITE-FLIGHT-LINE
+      ******************************************************************
+       2020-WRITE-FLIGHT-LINE.
+           MOVE T05-FLIGHT-ID             TO WS-LINE-FLIGHT-ID
+           MOVE T05-FLIGHT-NUMBER         TO WS-LINE-FLIGHT-NUMBER
+           MOVE T05-DEPARTURE-TIMESTAMP   TO WS-LINE-DEPARTURE
+           MOVE T05-ARRIVAL-AIRPORT-CODE  TO WS-LINE-ARRIVAL-CODE
+           MOVE WS-PASSENGER-COUNT        TO WS-LINE-PASSENGER-COUNT
+           DISPLAY WS-FLIGHT-LINE
+           ADD 1 TO WS-FLIGHTS-LISTED
+           ADD WS-PASSENGER-COUNT TO WS-PASSENGERS-TOTAL
+           .
+      ******************************************************************
+      *                     2900-WRITE-TOTALS
+      ******************************************************************
+       2900-WRITE-TOTALS.
+           MOVE WS-FLIGHTS-LISTED     TO WS-TOTALS-FLIGHTS
+           MOVE WS-PASSENGERS-TOTAL   TO WS-TOTALS-PASSENGERS
+           DISPLAY ' '
+           DISPLAY WS-TOTALS-LINE
+           DISPLAY WS-TOTALS-LINE2
+           .
+      ******************************************************************
+      *                       9999-EXIT
+      ******************************************************************
+       9999-EXIT.
+           DISPLAY
+             'Z02344 -- CHECK-IN WINDOW REPORT ENDING'
+           GOBACK
+           .
