@@ -0,0 +1,774 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z02336.
+      ******************************************************************
+      *
+      * THIS PROGRAM IS CALLED WHEN USER WILL CHOOSE OPTION 'A' ON
+      * THE FIRST PROGRAM (Z02131) "COUNTRY / SCHENGEN MAINTENANCE"
+      *
+      * T03_COUNTRY_TABLE IS READ BY Z02162 (LOOKUP) AND Z02202, AND
+      * T11_SCHENGEN_COUNTRIES_TABLE IS READ BY Z02202 (7003-IF-FLIGHT-
+      * IN-SCHENGEN, 7008-IF-PASSENGER-IN-SCHENGEN) BUT NEITHER TABLE
+      * HAS EVER HAD A MAINTENANCE TRANSACTION -- THIS PROGRAM IS THAT
+      * TRANSACTION, BUILT THE SAME WAY Z02333/Z02335 MAINTAIN THEIR
+      * OWN DIRECTORY TABLES
+      *
+      * CLERK PICKS AN ACTION ON THE FIRST SCREEN AND PROVIDES THE
+      * COUNTRY CODE:
+      *
+      *   'A' ADD A NEW COUNTRY -- SECOND SCREEN ASKS FOR THE COUNTRY
+      *       NAME, REFUSES A CODE THAT ALREADY EXISTS
+      *
+      *   'D' RETIRE AN EXISTING COUNTRY -- CONFIRM SCREEN SHOWS NAME,
+      *       STATUS AND CURRENT SCHENGEN MEMBERSHIP, ON CONFIRMATION
+      *       SETS COUNTRY_STATUS TO INACTIVE.  REFUSED WHILE
+      *       T02_AIRPORT_TABLE STILL HAS AN ACTIVE AIRPORT IN THAT
+      *       COUNTRY
+      *
+      *   'J' JOIN SCHENGEN -- CONFIRM SCREEN, ON CONFIRMATION INSERTS
+      *       A ROW INTO T11_SCHENGEN_COUNTRIES_TABLE. REFUSED IF THE
+      *       COUNTRY IS ALREADY A MEMBER OR DOES NOT EXIST
+      *
+      *   'L' LEAVE SCHENGEN -- CONFIRM SCREEN, ON CONFIRMATION DELETES
+      *       THE ROW FROM T11_SCHENGEN_COUNTRIES_TABLE. REFUSED IF THE
+      *       COUNTRY IS NOT CURRENTLY A MEMBER
+      *
+      * NEW COLUMN ON T03_COUNTRY_TABLE FOR THIS PROGRAM : COUNTRY_
+      * STATUS, PIC X(15), 'ACTIVE' OR 'INACTIVE' -- EVERY EXISTING ROW
+      * IS TREATED AS A PRE-EXISTING 'ACTIVE' COUNTRY
+      ******************************************************************
+      *                  CHANGE LOG
+      *
+      * 2026-08-09   OSG   INITIAL VERSION
+      *
+      ******************************************************************
+
+      ******************************************************************
+      *                        DATA DIVISION
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY DFHAID.
+           COPY ZZMP0238.
+           COPY ZZEC0215.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE T02TAB END-EXEC.
+           EXEC SQL INCLUDE T03TAB END-EXEC.
+           EXEC SQL INCLUDE T11TAB END-EXEC.
+       01 WS-ITER2    PIC S9(4) COMP VALUE 0.
+      * COMMAREA
+       01 WS-COMMAREA PIC X VALUE 'A'.
+       01 WS-EIBRESP-TEMP  PIC X(10) VALUE SPACE.
+       01 WS-SQLCODE-FORMAT             PIC -(5).
+       01 WS-SQLERRMC                   PIC X(70).
+      * CONSTANTS
+       01 CT-CONSTANTS.
+           05 CT-ERROR-ROUTINE                PIC X(8) VALUE 'Z02141'.
+           05 CT-THIS-PROGRAM-NAME            PIC X(8) VALUE 'Z02336'.
+           05 CT-FIRST-PROGRAM-NAME           PIC X(8) VALUE 'Z02131  '.
+           05 CT-FINAL-MESSAGE                PIC X(79)
+                                                 VALUE 'END OF PROGRAM'.
+           05 CT-ACTIVE-STATUS.
+              49 CT-ACTIVE-STATUS-LEN         PIC S9(4) COMP VALUE 6.
+              49 CT-ACTIVE-STATUS-TEXT        PIC X(15) VALUE 'ACTIVE'.
+           05 CT-INACTIVE-STATUS.
+              49 CT-INACTIVE-STATUS-LEN       PIC S9(4) COMP VALUE 8.
+              49 CT-INACTIVE-STATUS-TEXT      PIC X(15)
+                                                VALUE 'INACTIVE'.
+       01 SW-SWITCHES.
+           10 SW-SQLCODE                    PIC S9(5).
+               88 SO-SQLCODE-OK             VALUE  000   100.
+               88 SO-SQLCODE-NORMAL         VALUE 000.
+               88 SO-SQLCODE-NOT-FOUND      VALUE 100.
+           10 SW-STATEMENT-ID               PIC X(4).
+               88 SO-7001-PARA              VALUE '7001'.
+               88 SO-7002-PARA              VALUE '7002'.
+               88 SO-7003-PARA              VALUE '7003'.
+               88 SO-7004-PARA              VALUE '7004'.
+               88 SO-7005-PARA              VALUE '7005'.
+               88 SO-7006-PARA              VALUE '7006'.
+           05 SW-IF-PROGRAM-RUNS-FIRST-TIME               PIC X.
+               88 SO-FIRST-TIME-PROGRAM-RUNS              VALUE 'Y'.
+               88 SO-NOT-FIRST-TIME-PROGRAM-RUNS          VALUE 'N'.
+           05 SW-WHAT-TYPE-OF-FINAL                       PIC X.
+               88 SO-FINAL-WITH-COMMAREA                  VALUE 'C'.
+               88 SO-FINAL-TERMINATION                    VALUE 'F'.
+           05 SW-WHICH-SCREEN-IS-UP                       PIC X.
+               88 SO-ON-LOOKUP-SCREEN                     VALUE 'L'.
+               88 SO-ON-ADD-SCREEN                        VALUE 'A'.
+               88 SO-ON-CONFIRM-SCREEN                    VALUE 'C'.
+           05 SW-WHICH-ACTION-PENDING                     PIC X.
+               88 SO-PENDING-RETIRE                       VALUE 'D'.
+               88 SO-PENDING-JOIN                         VALUE 'J'.
+               88 SO-PENDING-LEAVE                        VALUE 'L'.
+           05 SW-IF-ACTION-VALID                          PIC X.
+               88 SO-ACTION-VALID                         VALUE '1'.
+               88 SO-ACTION-INVALID                       VALUE '2'.
+           05 SW-IF-CODE-VALID                            PIC X.
+               88 SO-CODE-VALID                           VALUE '1'.
+               88 SO-CODE-INVALID                         VALUE '2'.
+           05 SW-IF-COUNTRY-FOUND                         PIC X.
+               88 SO-COUNTRY-FOUND                        VALUE 'Y'.
+               88 SO-COUNTRY-NOT-FOUND                    VALUE 'N'.
+           05 SW-IF-COUNTRY-ALREADY-EXISTS                PIC X.
+               88 SO-COUNTRY-ALREADY-EXISTS               VALUE 'Y'.
+               88 SO-COUNTRY-IS-NEW                       VALUE 'N'.
+           05 SW-IF-ADD-FIELDS-VALID                      PIC X.
+               88 SO-ADD-FIELDS-VALID                     VALUE '1'.
+               88 SO-ADD-FIELDS-INVALID                   VALUE '2'.
+           05 SW-IF-CONFIRM-VALID                         PIC X.
+               88 SO-CONFIRM-VALID                        VALUE '1'.
+               88 SO-CONFIRM-INVALID                      VALUE '2'.
+           05 SW-IF-HAS-ACTIVE-AIRPORTS                   PIC X.
+               88 SO-HAS-ACTIVE-AIRPORTS                  VALUE 'Y'.
+               88 SO-HAS-NO-ACTIVE-AIRPORTS                VALUE 'N'.
+           05 SW-IF-IN-SCHENGEN                           PIC X.
+               88 SO-IN-SCHENGEN                          VALUE 'Y'.
+               88 SO-NOT-IN-SCHENGEN                      VALUE 'N'.
+       01 WS-VARIABLES.
+           05 WS-CODE                       PIC X(2).
+           05 WS-CONFIRM-ANSWER             PIC X.
+           05 WS-ACTIVE-AIRPORT-COUNT       PIC S9(8) COMP.
+           05 WS-SCHENGEN-MEMBER-COUNT      PIC S9(8) COMP.
+      ******************************************************************
+      *                      PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS
+           PERFORM 3000-FINAL
+           .
+      ******************************************************************
+      *                     1000-INIT
+      ******************************************************************
+       1000-INIT.
+           PERFORM 1010-CHECK-IF-FIRST-TIME
+           PERFORM 1011-INITIALIZE-COPYBOOK
+           .
+      ******************************************************************
+      *                  1005-CICS-IGNORE
+      ******************************************************************
+       1005-CICS-IGNORE.
+           EXEC CICS
+            IGNORE CONDITION ERROR
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
+           .
+      ******************************************************************
+      *                1010-CHECK-IF-FIRST-TIME
+      ******************************************************************
+       1010-CHECK-IF-FIRST-TIME.
+           IF EIBCALEN = 0         THEN
+              PERFORM 1005-CICS-IGNORE
+              SET SO-FIRST-TIME-PROGRAM-RUNS TO TRUE
+           ELSE
+              SET SO-NOT-FIRST-TIME-PROGRAM-RUNS TO TRUE
+           END-IF
+           .
+      ******************************************************************
+      *                  1011-INITIALIZE-COPYBOOK
+      ******************************************************************
+       1011-INITIALIZE-COPYBOOK.
+           IF SO-FIRST-TIME-PROGRAM-RUNS THEN
+              MOVE LOW-VALUES TO WS-ZZEC0215
+              SET SO-ON-LOOKUP-SCREEN TO TRUE
+           ELSE
+              MOVE DFHCOMMAREA TO WS-ZZEC0215
+           END-IF
+           .
+      ******************************************************************
+      *                      2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+           IF SO-FIRST-TIME-PROGRAM-RUNS THEN
+              PERFORM 2001-PROCESS-IF-FIRST-TIME
+           ELSE
+              PERFORM 2002-PROCESS-IF-NOT-FIRST-TIME
+           END-IF
+           .
+      ******************************************************************
+      *                2001-PROCESS-IF-FIRST-TIME
+      ******************************************************************
+       2001-PROCESS-IF-FIRST-TIME.
+           PERFORM 2050-SEND-CLEAN-MAP
+           SET SO-FINAL-WITH-COMMAREA TO TRUE
+           .
+      ******************************************************************
+      *               2002-PROCESS-IF-NOT-FIRST-TIME
+      ******************************************************************
+       2002-PROCESS-IF-NOT-FIRST-TIME.
+           EVALUATE EIBAID
+             WHEN DFHENTER
+               EVALUATE TRUE
+                 WHEN SO-ON-LOOKUP-SCREEN
+                    PERFORM 2010-PROCESS-LOOKUP-INPUT
+                 WHEN SO-ON-ADD-SCREEN
+                    PERFORM 2030-PROCESS-ADD-INPUT
+                 WHEN SO-ON-CONFIRM-SCREEN
+                    PERFORM 2040-PROCESS-CONFIRM-INPUT
+               END-EVALUATE
+             WHEN DFHPF3
+               SET SO-FINAL-TERMINATION TO TRUE
+             WHEN OTHER
+               PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+               MOVE 'YOU HAVE PRESSED NO ACTION KEY '
+               TO WS-Z02141-I-ERROR-MESSAGE(1)
+               SET SO-Z02141-M-WITH TO TRUE
+               PERFORM 2300-CALL-ERROR-ROUTINE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                    2050-SEND-CLEAN-MAP
+      ******************************************************************
+       2050-SEND-CLEAN-MAP.
+           MOVE LOW-VALUES TO MP0238O
+           SET SO-ON-LOOKUP-SCREEN TO TRUE
+           PERFORM 2100-SEND-THE-MAP
+           .
+      ******************************************************************
+      *                    2100-SEND-THE-MAP
+      ******************************************************************
+       2100-SEND-THE-MAP.
+           EXEC CICS
+             SEND MAP('MP0238') MAPSET('MP0238')
+             FROM(MP0238O)
+             ERASE
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
+           .
+      ******************************************************************
+      *                2010-PROCESS-LOOKUP-INPUT
+      ******************************************************************
+       2010-PROCESS-LOOKUP-INPUT.
+           PERFORM 2011-RECEIVE-LOOKUP-INPUT
+           PERFORM 2012-VALIDATE-ACTION-AND-CODE
+           IF SO-ACTION-VALID AND SO-CODE-VALID THEN
+              EVALUATE ACTIONI
+                WHEN 'A'
+                   PERFORM 2013-START-ADD
+                WHEN 'D'
+                   SET SO-PENDING-RETIRE TO TRUE
+                   PERFORM 2014-START-CONFIRM
+                WHEN 'J'
+                   SET SO-PENDING-JOIN TO TRUE
+                   PERFORM 2014-START-CONFIRM
+                WHEN 'L'
+                   SET SO-PENDING-LEAVE TO TRUE
+                   PERFORM 2014-START-CONFIRM
+              END-EVALUATE
+           ELSE
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'ACTION MUST BE A, D, J OR L, CODE 2 LETTERS' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-IF
+           .
+      ******************************************************************
+      *                2011-RECEIVE-LOOKUP-INPUT
+      ******************************************************************
+       2011-RECEIVE-LOOKUP-INPUT.
+           MOVE LOW-VALUES TO MP0238I
+           EXEC CICS
+           RECEIVE MAP('MP0238') MAPSET('MP0238')
+           INTO(MP0238I)
+           NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+           WHEN DFHRESP(NORMAL)
+              CONTINUE
+           WHEN DFHRESP(MAPFAIL)
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'PLEASE PROVIDE AN ACTION AND A CODE' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           WHEN OTHER
+              PERFORM 2200-CHECK-EIBRESP
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                2012-VALIDATE-ACTION-AND-CODE
+      ******************************************************************
+       2012-VALIDATE-ACTION-AND-CODE.
+           EVALUATE ACTIONI
+           WHEN 'A'
+           WHEN 'D'
+           WHEN 'J'
+           WHEN 'L'
+              SET SO-ACTION-VALID TO TRUE
+           WHEN OTHER
+              SET SO-ACTION-INVALID TO TRUE
+           END-EVALUATE
+           IF CODEI NOT = SPACE AND CODEI NOT = LOW-VALUES THEN
+              MOVE CODEI TO WS-CODE
+              SET SO-CODE-VALID TO TRUE
+           ELSE
+              SET SO-CODE-INVALID TO TRUE
+           END-IF
+           .
+      ******************************************************************
+      *                     2013-START-ADD
+      ******************************************************************
+       2013-START-ADD.
+           PERFORM 7001-LOOKUP-COUNTRY
+           IF SO-COUNTRY-ALREADY-EXISTS THEN
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'COUNTRY CODE ALREADY EXISTS' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           ELSE
+              PERFORM 2015-SEND-ADD-SCREEN
+           END-IF
+           .
+      ******************************************************************
+      *                  2015-SEND-ADD-SCREEN
+      ******************************************************************
+       2015-SEND-ADD-SCREEN.
+           MOVE LOW-VALUES TO MP0238O
+           MOVE WS-CODE TO CODEO
+           SET SO-ON-ADD-SCREEN TO TRUE
+           PERFORM 2100-SEND-THE-MAP
+           .
+      ******************************************************************
+      *                   2014-START-CONFIRM
+      ******************************************************************
+       2014-START-CONFIRM.
+           PERFORM 7001-LOOKUP-COUNTRY
+           IF SO-COUNTRY-FOUND THEN
+              PERFORM 7005-CHECK-SCHENGEN-MEMBERSHIP
+              PERFORM 2016-SEND-CONFIRM-SCREEN
+           ELSE
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'COUNTRY NOT FOUND' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-IF
+           .
+      ******************************************************************
+      *             2016-SEND-CONFIRM-SCREEN
+      ******************************************************************
+       2016-SEND-CONFIRM-SCREEN.
+           MOVE LOW-VALUES TO MP0238O
+           MOVE WS-CODE TO CODEO
+           MOVE T03-COUNTRY-NAME-TEXT TO NAMEO
+           MOVE T03-COUNTRY-STATUS-TEXT TO STATUSO
+           IF SO-IN-SCHENGEN THEN
+              MOVE 'YES' TO SCHENGENO
+           ELSE
+              MOVE 'NO ' TO SCHENGENO
+           END-IF
+           SET SO-ON-CONFIRM-SCREEN TO TRUE
+           PERFORM 2100-SEND-THE-MAP
+           .
+      ******************************************************************
+      *                2030-PROCESS-ADD-INPUT
+      ******************************************************************
+       2030-PROCESS-ADD-INPUT.
+           PERFORM 2031-RECEIVE-ADD-INPUT
+           PERFORM 2032-VALIDATE-ADD-FIELDS
+           IF SO-ADD-FIELDS-VALID THEN
+              PERFORM 7002-INSERT-COUNTRY
+              PERFORM 2050-SEND-CLEAN-MAP
+           ELSE
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'PLEASE PROVIDE A COUNTRY NAME' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-IF
+           .
+      ******************************************************************
+      *                2031-RECEIVE-ADD-INPUT
+      ******************************************************************
+       2031-RECEIVE-ADD-INPUT.
+           MOVE LOW-VALUES TO MP0238I
+           EXEC CICS
+           RECEIVE MAP('MP0238') MAPSET('MP0238')
+           INTO(MP0238I)
+           NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+           WHEN DFHRESP(NORMAL)
+              CONTINUE
+           WHEN DFHRESP(MAPFAIL)
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'PLEASE COMPLETE ALL FIELDS' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           WHEN OTHER
+              PERFORM 2200-CHECK-EIBRESP
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                2032-VALIDATE-ADD-FIELDS
+      ******************************************************************
+       2032-VALIDATE-ADD-FIELDS.
+           IF NAMEI NOT = SPACE AND NAMEI NOT = LOW-VALUES THEN
+              SET SO-ADD-FIELDS-VALID TO TRUE
+           ELSE
+              SET SO-ADD-FIELDS-INVALID TO TRUE
+           END-IF
+           .
+      ******************************************************************
+      *              2040-PROCESS-CONFIRM-INPUT
+      ******************************************************************
+       2040-PROCESS-CONFIRM-INPUT.
+           PERFORM 2041-RECEIVE-CONFIRM-INPUT
+           PERFORM 2042-VALIDATE-CONFIRM-ANSWER
+           IF SO-CONFIRM-VALID THEN
+              IF WS-CONFIRM-ANSWER = 'Y' THEN
+                 EVALUATE TRUE
+                   WHEN SO-PENDING-RETIRE
+                      PERFORM 2043-DO-RETIRE
+                   WHEN SO-PENDING-JOIN
+                      PERFORM 2044-DO-JOIN
+                   WHEN SO-PENDING-LEAVE
+                      PERFORM 2045-DO-LEAVE
+                 END-EVALUATE
+              ELSE
+                 PERFORM 2050-SEND-CLEAN-MAP
+              END-IF
+           ELSE
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'PLEASE ANSWER Y OR N' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-IF
+           .
+      ******************************************************************
+      *                    2043-DO-RETIRE
+      ******************************************************************
+       2043-DO-RETIRE.
+           PERFORM 7003-CHECK-FOR-ACTIVE-AIRPORTS
+           IF SO-HAS-ACTIVE-AIRPORTS THEN
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'CANNOT RETIRE, COUNTRY STILL HAS ' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              MOVE 'ACTIVE AIRPORTS' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(2)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           ELSE
+              PERFORM 7004-RETIRE-COUNTRY
+              PERFORM 2050-SEND-CLEAN-MAP
+           END-IF
+           .
+      ******************************************************************
+      *                    2044-DO-JOIN
+      ******************************************************************
+       2044-DO-JOIN.
+           IF SO-IN-SCHENGEN THEN
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'COUNTRY IS ALREADY IN SCHENGEN' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           ELSE
+              PERFORM 7006-JOIN-SCHENGEN
+              PERFORM 2050-SEND-CLEAN-MAP
+           END-IF
+           .
+      ******************************************************************
+      *                    2045-DO-LEAVE
+      ******************************************************************
+       2045-DO-LEAVE.
+           IF SO-NOT-IN-SCHENGEN THEN
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'COUNTRY IS NOT IN SCHENGEN' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           ELSE
+              PERFORM 7007-LEAVE-SCHENGEN
+              PERFORM 2050-SEND-CLEAN-MAP
+           END-IF
+           .
+      ******************************************************************
+      *             2041-RECEIVE-CONFIRM-INPUT
+      ******************************************************************
+       2041-RECEIVE-CONFIRM-INPUT.
+           MOVE LOW-VALUES TO MP0238I
+           EXEC CICS
+           RECEIVE MAP('MP0238') MAPSET('MP0238')
+           INTO(MP0238I)
+           NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+           WHEN DFHRESP(NORMAL)
+              CONTINUE
+           WHEN DFHRESP(MAPFAIL)
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'PLEASE ANSWER Y OR N' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           WHEN OTHER
+              PERFORM 2200-CHECK-EIBRESP
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                2042-VALIDATE-CONFIRM-ANSWER
+      ******************************************************************
+       2042-VALIDATE-CONFIRM-ANSWER.
+           EVALUATE CONFIRMI
+           WHEN 'Y'
+           WHEN 'N'
+              MOVE CONFIRMI TO WS-CONFIRM-ANSWER
+              SET SO-CONFIRM-VALID TO TRUE
+           WHEN OTHER
+              SET SO-CONFIRM-INVALID TO TRUE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                    2200-CHECK-EIBRESP
+      ******************************************************************
+       2200-CHECK-EIBRESP.
+           EVALUATE EIBRESP
+           WHEN DFHRESP(NORMAL)
+              CONTINUE
+           WHEN DFHRESP(MAPFAIL)
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE ' YOU NEED TO PROVIDE  DATA '
+              TO WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           WHEN OTHER
+              DISPLAY 'UNKNOWN EIBERSP '
+              DISPLAY 'EIBRESP VALUE : ' EIBRESP
+              MOVE EIBRESP TO WS-EIBRESP-TEMP
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              STRING '  UNKNOWN EIBERSP '  'EIBRESP VALUE : '
+              WS-EIBRESP-TEMP
+              DELIMITED BY SIZE INTO WS-Z02141-I-ERROR-MESSAGE(1)
+              END-STRING
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                2400-INITIALIZE-ERROR-MESSAGE
+      ******************************************************************
+       2400-INITIALIZE-ERROR-MESSAGE.
+           PERFORM VARYING WS-ITER2 FROM 1 BY 1 UNTIL WS-ITER2 > 10
+             MOVE SPACE TO WS-Z02141-I-ERROR-MESSAGE(WS-ITER2)
+           END-PERFORM
+           .
+      ******************************************************************
+      *                  2300-CALL-ERROR-ROUTINE
+      ******************************************************************
+       2300-CALL-ERROR-ROUTINE.
+           SET SO-Z02141-I-FIRST-TIME TO TRUE
+           MOVE CT-THIS-PROGRAM-NAME TO WS-Z02141-I-CALLING-PROGRAM
+           MOVE WS-ZZEC0215 TO DFHCOMMAREA
+           EXEC CICS
+            XCTL PROGRAM(CT-ERROR-ROUTINE) COMMAREA(WS-ZZEC0215)
+           END-EXEC
+           .
+      ******************************************************************
+      *                  7001-LOOKUP-COUNTRY
+      ******************************************************************
+       7001-LOOKUP-COUNTRY.
+           MOVE WS-CODE TO T03-COUNTRY-CODE
+           INITIALIZE T03-COUNTRY-NAME
+           INITIALIZE T03-COUNTRY-STATUS
+           EXEC SQL
+             SELECT COUNTRY_NAME,
+                    COUNTRY_STATUS
+             INTO
+                    :T03-COUNTRY-NAME,
+                    :T03-COUNTRY-STATUS
+             FROM
+                    T03_COUNTRY_TABLE
+             WHERE COUNTRY_CODE = :T03-COUNTRY-CODE
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+              SET SO-COUNTRY-FOUND TO TRUE
+              SET SO-COUNTRY-ALREADY-EXISTS TO TRUE
+           WHEN SO-SQLCODE-NOT-FOUND
+              SET SO-COUNTRY-NOT-FOUND TO TRUE
+              SET SO-COUNTRY-IS-NEW TO TRUE
+           WHEN OTHER
+              SET SO-7001-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                  7002-INSERT-COUNTRY
+      ******************************************************************
+       7002-INSERT-COUNTRY.
+           MOVE WS-CODE TO T03-COUNTRY-CODE
+           MOVE NAMEI TO T03-COUNTRY-NAME-TEXT
+           SET T03-COUNTRY-STATUS TO CT-ACTIVE-STATUS
+           EXEC SQL
+             INSERT INTO T03_COUNTRY_TABLE
+               (COUNTRY_CODE, COUNTRY_NAME, COUNTRY_STATUS)
+             VALUES
+               (:T03-COUNTRY-CODE, :T03-COUNTRY-NAME,
+                :T03-COUNTRY-STATUS)
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              SET SO-7002-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *              7003-CHECK-FOR-ACTIVE-AIRPORTS
+      ******************************************************************
+       7003-CHECK-FOR-ACTIVE-AIRPORTS.
+           MOVE WS-CODE TO T02-COUNTRY-CODE
+           EXEC SQL
+             SELECT COUNT(*)
+             INTO :WS-ACTIVE-AIRPORT-COUNT
+             FROM T02_AIRPORT_TABLE
+             WHERE COUNTRY_CODE = :T02-COUNTRY-CODE
+               AND AIRPORT_STATUS <> :CT-INACTIVE-STATUS
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              SET SO-7003-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           IF WS-ACTIVE-AIRPORT-COUNT > 0 THEN
+              SET SO-HAS-ACTIVE-AIRPORTS TO TRUE
+           ELSE
+              SET SO-HAS-NO-ACTIVE-AIRPORTS TO TRUE
+           END-IF
+           .
+      ******************************************************************
+      *                 7004-RETIRE-COUNTRY
+      ******************************************************************
+       7004-RETIRE-COUNTRY.
+           MOVE WS-CODE TO T03-COUNTRY-CODE
+           SET T03-COUNTRY-STATUS TO CT-INACTIVE-STATUS
+           EXEC SQL
+             UPDATE T03_COUNTRY_TABLE
+              SET COUNTRY_STATUS = :T03-COUNTRY-STATUS
+              WHERE COUNTRY_CODE = :T03-COUNTRY-CODE
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              SET SO-7004-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *              7005-CHECK-SCHENGEN-MEMBERSHIP
+      ******************************************************************
+       7005-CHECK-SCHENGEN-MEMBERSHIP.
+           MOVE WS-CODE TO T11-COUNTRY-CODE
+           EXEC SQL
+             SELECT COUNT(*)
+             INTO :WS-SCHENGEN-MEMBER-COUNT
+             FROM T11_SCHENGEN_COUNTRIES_TABLE
+             WHERE COUNTRY_CODE = :T11-COUNTRY-CODE
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              SET SO-7005-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           IF WS-SCHENGEN-MEMBER-COUNT > 0 THEN
+              SET SO-IN-SCHENGEN TO TRUE
+           ELSE
+              SET SO-NOT-IN-SCHENGEN TO TRUE
+           END-IF
+           .
+      ******************************************************************
+      *                  7006-JOIN-SCHENGEN
+      ******************************************************************
+       7006-JOIN-SCHENGEN.
+           MOVE WS-CODE TO T11-COUNTRY-CODE
+           EXEC SQL
+             INSERT INTO T11_SCHENGEN_COUNTRIES_TABLE
+               (COUNTRY_CODE)
+             VALUES
+               (:T11-COUNTRY-CODE)
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              SET SO-7006-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                  7007-LEAVE-SCHENGEN
+      ******************************************************************
+       7007-LEAVE-SCHENGEN.
+           MOVE WS-CODE TO T11-COUNTRY-CODE
+           EXEC SQL
+             DELETE FROM T11_SCHENGEN_COUNTRIES_TABLE
+             WHERE COUNTRY_CODE = :T11-COUNTRY-CODE
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              SET SO-7007-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                       9000-DB2-ERROR
+      ******************************************************************
+       9000-DB2-ERROR.
+           MOVE SQLCODE TO WS-SQLCODE-FORMAT
+           MOVE SQLERRMC TO WS-SQLERRMC
+           PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+           MOVE 'DB2 ERROR ' TO  WS-Z02141-I-ERROR-MESSAGE(1)
+           STRING 'IN SATATEMENT: ' SW-STATEMENT-ID
+             DELIMITED BY SIZE
+             INTO WS-Z02141-I-ERROR-MESSAGE(2)
+           END-STRING
+           STRING 'SQLCODE: ' WS-SQLCODE-FORMAT
+             DELIMITED BY SIZE
+             INTO WS-Z02141-I-ERROR-MESSAGE(3)
+           END-STRING
+           STRING 'SQLERRMC: ' WS-SQLERRMC
+             DELIMITED BY SIZE
+             INTO WS-Z02141-I-ERROR-MESSAGE(4)
+           END-STRING
+           SET SO-Z02141-M-WITH TO TRUE
+           PERFORM 2300-CALL-ERROR-ROUTINE
+           .
+      ******************************************************************
+      *                     3000-FINAL
+      ******************************************************************
+       3000-FINAL.
+           EVALUATE TRUE
+           WHEN SO-FINAL-WITH-COMMAREA
+              PERFORM 3001-REUTRN-WITH-TRANSID
+           WHEN SO-FINAL-TERMINATION
+              PERFORM 3002-REUTRN-TO-CALLING-PROG
+           WHEN OTHER
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE ' 3000 PARA ERROR SHOULDNT HAPPEN  '
+              TO WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                    3001-REUTRN-WITH-TRANSID
+      ******************************************************************
+       3001-REUTRN-WITH-TRANSID.
+           MOVE WS-ZZEC0215 TO DFHCOMMAREA
+           EXEC CICS
+               RETURN TRANSID('0232') COMMAREA(WS-ZZEC0215)
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
+           .
+      ******************************************************************
+      *                   3002-REUTRN-TO-CALLING-PROG
+      ******************************************************************
+       3002-REUTRN-TO-CALLING-PROG.
+           EXEC CICS
+              XCTL PROGRAM(CT-FIRST-PROGRAM-NAME)
+                 COMMAREA(WS-ZZEC0215) LENGTH(0)
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
+           .
