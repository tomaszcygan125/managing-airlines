@@ -0,0 +1,480 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z02331.
+      ******************************************************************
+      *
+      * THIS PROGRAM IS CALLED WHEN USER WILL CHOOSE OPTION '5' ON
+      * THE FIRST PROGRAM (Z02131) "NO-FLY LIST MAINTENANCE"
+      *
+      * CLERK PROVIDES A PASSENGER'S IDENTIFICATION NUMBER, PROGRAM
+      * LOOKS THE PASSENGER UP ON T06_PASSENGERS_TABLE AND SHOWS
+      * THEIR NAME TOGETHER WITH THE CURRENT IF_PASSENGER_CAN_FLY
+      * FLAG.  CLERK THEN PROVIDES A NEW VALUE ('Y' OR 'N') FOR THAT
+      * FLAG AND PRESSES ENTER TO UPDATE IT.
+      *
+      * THIS IS THE ONLY PLACE IN THE SYSTEM THAT CAN SET A PASSENGER
+      * TO 'N' -- Z02202 ONLY READS THE FLAG WHEN A PASSENGER IS
+      * ADDED TO A RESERVATION AND REFUSES THE BOOKING IF IT IS 'N'
+      ******************************************************************
+      *                  CHANGE LOG
+      *
+      *
+      *
+      *
+      ******************************************************************
+
+      ******************************************************************
+      *                        DATA DIVISION
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY DFHAID.
+           COPY ZZMP0232.
+           COPY ZZEC0215.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE T06TAB END-EXEC.
+       01 WS-ITER2    PIC S9(4) COMP VALUE 0.
+      * COMMAREA
+       01 WS-COMMAREA PIC X VALUE 'A'.
+       01 WS-EIBRESP-TEMP  PIC X(10) VALUE SPACE.
+       01 WS-SQLCODE-FORMAT             PIC -(5).
+       01 WS-SQLERRMC                   PIC X(70).
+      * CONSTANTS
+       01 CT-CONSTANTS.
+           05 CT-ERROR-ROUTINE                PIC X(8) VALUE 'Z02141'.
+           05 CT-THIS-PROGRAM-NAME            PIC X(8) VALUE 'Z02331'.
+           05 CT-FINAL-MESSAGE                PIC X(79)
+                                                 VALUE 'END OF PROGRAM'.
+           05 CT-FIRST-PROGRAM-NAME           PIC X(8) VALUE 'Z02131  '.
+       01 SW-SWITCHES.
+           10 SW-SQLCODE                    PIC S9(5).
+               88 SO-SQLCODE-OK             VALUE  000   100.
+               88 SO-SQLCODE-NORMAL         VALUE 000.
+               88 SO-SQLCODE-NOT-FOUND      VALUE 100.
+           10 SW-STATEMENT-ID               PIC X(4).
+               88 SO-7001-PARA              VALUE '7001'.
+               88 SO-7002-PARA              VALUE '7002'.
+           05 SW-IF-PROGRAM-RUNS-FIRST-TIME               PIC X.
+               88 SO-FIRST-TIME-PROGRAM-RUNS              VALUE 'Y'.
+               88 SO-NOT-FIRST-TIME-PROGRAM-RUNS          VALUE 'N'.
+           05 SW-WHAT-TYPE-OF-FINAL                       PIC X.
+               88 SO-FINAL-WITH-COMMAREA                  VALUE 'C'.
+               88 SO-FINAL-TERMINATION                    VALUE 'F'.
+           05 SW-IF-ON-CONFIRM-SCREEN                     PIC X.
+               88 SO-ON-CONFIRM-SCREEN                    VALUE 'Y'.
+               88 SO-ON-LOOKUP-SCREEN                     VALUE 'N'.
+           05 SW-IF-PASSENGER-FOUND                       PIC X.
+               88 SO-PASSENGER-FOUND                      VALUE 'Y'.
+               88 SO-PASSENGER-NOT-FOUND                  VALUE 'N'.
+           05 SW-IF-ID-NUMBER-VALID                       PIC X.
+               88 SO-ID-NUMBER-VALID                      VALUE '1'.
+               88 SO-ID-NUMBER-INVALID                    VALUE '2'.
+           05 SW-IF-NEW-STATUS-VALID                      PIC X.
+               88 SO-NEW-STATUS-VALID                     VALUE '1'.
+               88 SO-NEW-STATUS-INVALID                   VALUE '2'.
+       01 WS-VARIABLES.
+           05 WS-ID-NUMBER                  PIC 9(9).
+      ******************************************************************
+      *                      PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS
+           PERFORM 3000-FINAL
+           .
+      ******************************************************************
+      *                     1000-INIT
+      ******************************************************************
+       1000-INIT.
+           PERFORM 1010-CHECK-IF-FIRST-TIME
+           PERFORM 1011-INITIALIZE-COPYBOOK
+           .
+      ******************************************************************
+      *                  1005-CICS-IGNORE
+      ******************************************************************
+       1005-CICS-IGNORE.
+           EXEC CICS
+            IGNORE CONDITION ERROR
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
+           .
+      ******************************************************************
+      *                1010-CHECK-IF-FIRST-TIME
+      ******************************************************************
+       1010-CHECK-IF-FIRST-TIME.
+           IF EIBCALEN = 0         THEN
+
+              PERFORM 1005-CICS-IGNORE
+              SET SO-FIRST-TIME-PROGRAM-RUNS TO TRUE
+           ELSE
+              SET SO-NOT-FIRST-TIME-PROGRAM-RUNS TO TRUE
+           END-IF
+           .
+      ******************************************************************
+      *                  1011-INITIALIZE-COPYBOOK
+      ******************************************************************
+       1011-INITIALIZE-COPYBOOK.
+           IF SO-FIRST-TIME-PROGRAM-RUNS THEN
+              MOVE LOW-VALUES TO WS-ZZEC0215
+              SET SO-ON-LOOKUP-SCREEN TO TRUE
+           ELSE
+              MOVE DFHCOMMAREA TO WS-ZZEC0215
+           END-IF
+           .
+      ******************************************************************
+      *                      2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+           IF SO-FIRST-TIME-PROGRAM-RUNS THEN
+              PERFORM 2001-PROCESS-IF-FIRST-TIME
+           ELSE
+              PERFORM 2002-PROCESS-IF-NOT-FIRST-TIME
+           END-IF
+           .
+      ******************************************************************
+      *                2001-PROCESS-IF-FIRST-TIME
+      ******************************************************************
+       2001-PROCESS-IF-FIRST-TIME.
+           PERFORM 2050-SEND-CLEAN-MAP
+           SET SO-FINAL-WITH-COMMAREA TO TRUE
+           .
+      ******************************************************************
+      *               2002-PROCESS-IF-NOT-FIRST-TIME
+      ******************************************************************
+       2002-PROCESS-IF-NOT-FIRST-TIME.
+           EVALUATE EIBAID
+             WHEN DFHENTER
+               IF SO-ON-CONFIRM-SCREEN THEN
+                  PERFORM 2020-PROCESS-CONFIRM-INPUT
+               ELSE
+                  PERFORM 2010-PROCESS-LOOKUP-INPUT
+               END-IF
+             WHEN DFHPF3
+               SET SO-FINAL-TERMINATION TO TRUE
+             WHEN OTHER
+               PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+               MOVE 'YOU HAVE PRESSED NO ACTION KEY '
+               TO WS-Z02141-I-ERROR-MESSAGE(1)
+               SET SO-Z02141-M-WITH TO TRUE
+               PERFORM 2300-CALL-ERROR-ROUTINE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                    2050-SEND-CLEAN-MAP
+      ******************************************************************
+       2050-SEND-CLEAN-MAP.
+           MOVE LOW-VALUES TO MP0232O
+           SET SO-ON-LOOKUP-SCREEN TO TRUE
+           PERFORM 2100-SEND-THE-MAP
+           .
+      ******************************************************************
+      *                    2100-SEND-THE-MAP
+      ******************************************************************
+       2100-SEND-THE-MAP.
+
+           EXEC CICS
+             SEND MAP('MP0232') MAPSET('MP0232')
+             FROM(MP0232O)
+             ERASE
+           END-EXEC
+
+           PERFORM 2200-CHECK-EIBRESP
+           .
+      ******************************************************************
+      *                2010-PROCESS-LOOKUP-INPUT
+      ******************************************************************
+       2010-PROCESS-LOOKUP-INPUT.
+           PERFORM 2011-RECEIVE-LOOKUP-INPUT
+           PERFORM 2012-VALIDATE-ID-NUMBER
+           IF SO-ID-NUMBER-VALID THEN
+              PERFORM 7001-LOOKUP-PASSENGER
+              IF SO-PASSENGER-FOUND THEN
+                 PERFORM 2015-SEND-CONFIRM-SCREEN
+              ELSE
+                 PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+                 MOVE 'PASSENGER NOT FOUND' TO
+                                     WS-Z02141-I-ERROR-MESSAGE(1)
+                 SET SO-Z02141-M-WITH TO TRUE
+                 PERFORM 2300-CALL-ERROR-ROUTINE
+              END-IF
+           ELSE
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'PLEASE PROVIDE A VALID ID NUMBER' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-IF
+           .
+      ******************************************************************
+      *                2011-RECEIVE-LOOKUP-INPUT
+      ******************************************************************
+       2011-RECEIVE-LOOKUP-INPUT.
+           MOVE LOW-VALUES TO MP0232I
+
+           EXEC CICS
+           RECEIVE MAP('MP0232') MAPSET('MP0232')
+           INTO(MP0232I)
+           NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+           WHEN DFHRESP(NORMAL)
+              CONTINUE
+           WHEN DFHRESP(MAPFAIL)
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'PLEASE PROVIDE AN ID NUMBER' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           WHEN OTHER
+              PERFORM 2200-CHECK-EIBRESP
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                2012-VALIDATE-ID-NUMBER
+      ******************************************************************
+       2012-VALIDATE-ID-NUMBER.
+           IF ID-NUMBERI IS NUMERIC AND ID-NUMBERI > ZERO THEN
+              MOVE ID-NUMBERI TO WS-ID-NUMBER
+              SET SO-ID-NUMBER-VALID TO TRUE
+           ELSE
+              SET SO-ID-NUMBER-INVALID TO TRUE
+           END-IF
+           .
+      ******************************************************************
+      *                2015-SEND-CONFIRM-SCREEN
+      ******************************************************************
+       2015-SEND-CONFIRM-SCREEN.
+           MOVE LOW-VALUES TO MP0232O
+           MOVE WS-ID-NUMBER TO WS-Z02331-O-ID-NUMBER
+           MOVE WS-ID-NUMBER TO ID-NUMBERO
+           MOVE PASSENGER-NAME TO NAMEO
+           MOVE PASSENGER-LAST-NAME TO LAST-NAMEO
+           MOVE IF-PASSENGER-CAN-FLY TO CURRENT-STATUSO
+           SET SO-ON-CONFIRM-SCREEN TO TRUE
+           PERFORM 2100-SEND-THE-MAP
+           .
+      ******************************************************************
+      *                2020-PROCESS-CONFIRM-INPUT
+      ******************************************************************
+       2020-PROCESS-CONFIRM-INPUT.
+           PERFORM 2021-RECEIVE-CONFIRM-INPUT
+           PERFORM 2022-VALIDATE-NEW-STATUS
+           IF SO-NEW-STATUS-VALID THEN
+              MOVE WS-Z02331-O-ID-NUMBER TO WS-ID-NUMBER
+              PERFORM 7002-UPDATE-CAN-FLY-STATUS
+              PERFORM 2050-SEND-CLEAN-MAP
+           ELSE
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'NEW STATUS MUST BE Y OR N' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-IF
+           .
+      ******************************************************************
+      *                2021-RECEIVE-CONFIRM-INPUT
+      ******************************************************************
+       2021-RECEIVE-CONFIRM-INPUT.
+           MOVE LOW-VALUES TO MP0232I
+
+           EXEC CICS
+           RECEIVE MAP('MP0232') MAPSET('MP0232')
+           INTO(MP0232I)
+           NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+           WHEN DFHRESP(NORMAL)
+              CONTINUE
+           WHEN DFHRESP(MAPFAIL)
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'PLEASE PROVIDE THE NEW STATUS' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           WHEN OTHER
+              PERFORM 2200-CHECK-EIBRESP
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                2022-VALIDATE-NEW-STATUS
+      ******************************************************************
+       2022-VALIDATE-NEW-STATUS.
+           EVALUATE NEW-STATUSI
+           WHEN 'Y'
+           WHEN 'N'
+              SET SO-NEW-STATUS-VALID TO TRUE
+           WHEN OTHER
+              SET SO-NEW-STATUS-INVALID TO TRUE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                    2200-CHECK-EIBRESP
+      * PARAGRAPH WILL BE PERFORMED AFTER ANY CICS OPERATION WILL BE
+      * MADE, IT WILL CHECK IF RESULT OF THIS OPERATION IS GOOD OR NOT
+      ******************************************************************
+       2200-CHECK-EIBRESP.
+           EVALUATE EIBRESP
+           WHEN DFHRESP(NORMAL)
+              CONTINUE
+           WHEN DFHRESP(MAPFAIL)
+              DISPLAY 'MAPFAIL'
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE ' YOU NEED TO PROVIDE  DATA IN CHOICE FIELD '
+              TO WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           WHEN OTHER
+              DISPLAY 'UNKNOWN EIBERSP '
+              DISPLAY 'EIBRESP VALUE : ' EIBRESP
+              MOVE EIBRESP TO WS-EIBRESP-TEMP
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              STRING '  UNKNOWN EIBERSP '  'EIBRESP VALUE : '
+              WS-EIBRESP-TEMP
+              DELIMITED BY SIZE INTO WS-Z02141-I-ERROR-MESSAGE(1)
+              END-STRING
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                2400-INITIALIZE-ERROR-MESSAGE
+      ******************************************************************
+       2400-INITIALIZE-ERROR-MESSAGE.
+           PERFORM VARYING WS-ITER2 FROM 1 BY 1 UNTIL WS-ITER2 > 10
+             MOVE SPACE TO WS-Z02141-I-ERROR-MESSAGE(WS-ITER2)
+           END-PERFORM
+           .
+      ******************************************************************
+      *                  2300-CALL-ERROR-ROUTINE
+      ******************************************************************
+       2300-CALL-ERROR-ROUTINE.
+           SET SO-Z02141-I-FIRST-TIME TO TRUE
+
+           MOVE CT-THIS-PROGRAM-NAME TO WS-Z02141-I-CALLING-PROGRAM
+           MOVE WS-ZZEC0215 TO DFHCOMMAREA
+           EXEC CICS
+            XCTL PROGRAM(CT-ERROR-ROUTINE) COMMAREA(WS-ZZEC0215)
+           END-EXEC
+           .
+      ******************************************************************
+      *                  7001-LOOKUP-PASSENGER
+      ******************************************************************
+       7001-LOOKUP-PASSENGER.
+           MOVE WS-ID-NUMBER TO IDENTIFICATION-NUMBER
+           INITIALIZE PASSENGER-NAME
+           INITIALIZE PASSENGER-LAST-NAME
+           INITIALIZE IF-PASSENGER-CAN-FLY
+           EXEC SQL
+             SELECT PASSENGER_NAME,
+                    PASSENGER_LAST_NAME,
+                    IF_PASSENGER_CAN_FLY
+             INTO
+                    :PASSENGER-NAME,
+                    :PASSENGER-LAST-NAME,
+                    :IF-PASSENGER-CAN-FLY
+             FROM
+                    T06_PASSENGERS_TABLE
+             WHERE IDENTIFICATION_NUMBER = :IDENTIFICATION-NUMBER
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+              SET SO-PASSENGER-FOUND TO TRUE
+           WHEN SO-SQLCODE-NOT-FOUND
+              SET SO-PASSENGER-NOT-FOUND TO TRUE
+           WHEN OTHER
+              SET SO-7001-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                7002-UPDATE-CAN-FLY-STATUS
+      ******************************************************************
+       7002-UPDATE-CAN-FLY-STATUS.
+           MOVE WS-ID-NUMBER TO IDENTIFICATION-NUMBER
+           MOVE NEW-STATUSI TO IF-PASSENGER-CAN-FLY
+           EXEC SQL
+             UPDATE T06_PASSENGERS_TABLE
+              SET IF_PASSENGER_CAN_FLY = :IF-PASSENGER-CAN-FLY
+              WHERE IDENTIFICATION_NUMBER = :IDENTIFICATION-NUMBER
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              SET SO-7002-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                       9000-DB2-ERROR
+      ******************************************************************
+       9000-DB2-ERROR.
+           MOVE SQLCODE TO WS-SQLCODE-FORMAT
+           MOVE SQLERRMC TO WS-SQLERRMC
+           PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+
+           MOVE 'DB2 ERROR ' TO  WS-Z02141-I-ERROR-MESSAGE(1)
+
+           STRING 'IN SATATEMENT: ' SW-STATEMENT-ID
+             DELIMITED BY SIZE
+             INTO WS-Z02141-I-ERROR-MESSAGE(2)
+           END-STRING
+
+           STRING 'SQLCODE: ' WS-SQLCODE-FORMAT
+             DELIMITED BY SIZE
+             INTO WS-Z02141-I-ERROR-MESSAGE(3)
+           END-STRING
+
+           STRING 'SQLERRMC: ' WS-SQLERRMC
+             DELIMITED BY SIZE
+             INTO WS-Z02141-I-ERROR-MESSAGE(4)
+           END-STRING
+
+           SET SO-Z02141-M-WITH TO TRUE
+           PERFORM 2300-CALL-ERROR-ROUTINE
+           .
+      ******************************************************************
+      *                     3000-FINAL
+      ******************************************************************
+       3000-FINAL.
+           EVALUATE TRUE
+           WHEN SO-FINAL-WITH-COMMAREA
+              PERFORM 3001-REUTRN-WITH-TRANSID
+           WHEN SO-FINAL-TERMINATION
+              PERFORM 3002-REUTRN-TO-CALLING-PROG
+           WHEN OTHER
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE ' 3000 PARA ERROR SHOULDNT HAPPEN  '
+              TO WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                    3001-REUTRN-WITH-TRANSID
+      * PARAGRAPH WILL END PROGRAM WITH OPTION TO RETRIGGER AFTER
+      * USER WILL PRESS ATTENTION KEY
+      ******************************************************************
+       3001-REUTRN-WITH-TRANSID.
+           MOVE WS-ZZEC0215 TO DFHCOMMAREA
+           EXEC CICS
+               RETURN TRANSID('0226') COMMAREA(WS-ZZEC0215)
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
+           .
+      ******************************************************************
+      *                   3002-REUTRN-TO-CALLING-PROG
+      * PARAGRAPH WILL RETURN CONTROL TO CALLING PROGRAM
+      *
+      * CALLING PROGRAM HERE IS A FIRST PROGRAM IN THIS APPLICATION
+      * THIS PROGRAM DON'T USE FLAGS TO DETERMINE IF IT IS CALLED
+      * FOR THE FIRST TIME OR NOT
+      *
+      * SO WE HAVE TO CALL IT WITH LENGTH(0) ONLY THEN PROGRAM WILL
+      * BE CALLED CORRECTLY
+      ******************************************************************
+       3002-REUTRN-TO-CALLING-PROG.
+           EXEC CICS
+              XCTL PROGRAM(CT-FIRST-PROGRAM-NAME)
+                 COMMAREA(WS-ZZEC0215) LENGTH(0)
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
+           .
