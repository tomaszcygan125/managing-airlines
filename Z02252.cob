@@ -26,8 +26,10 @@
            EXEC SQL INCLUDE T05TAB END-EXEC.                            
            EXEC SQL INCLUDE T02TAB END-EXEC.                            
            EXEC SQL INCLUDE T04TAB END-EXEC.                            
-           EXEC SQL INCLUDE T09TAB END-EXEC.                            
-           EXEC SQL INCLUDE T12TAB END-EXEC.                            
+           EXEC SQL INCLUDE T09TAB END-EXEC.
+           EXEC SQL INCLUDE T12TAB END-EXEC.
+           EXEC SQL INCLUDE T16TAB END-EXEC.
+           EXEC SQL INCLUDE T24TAB END-EXEC.
        01 WS-DB2-ERROR.                                                 
                10 SW-SQLCODE                    PIC S9(5).              
                    88 SO-SQLCODE-OK             VALUE  000   100.       
@@ -52,8 +54,12 @@
                    88 SO-7014-PARA              VALUE '7014'.           
                    88 SO-7015-PARA              VALUE '7015'.           
                    88 SO-7016-PARA              VALUE '7016'.           
-                   88 SO-7018-PARA              VALUE '7018'.           
-       01 CT-CONSTANTS.                                                 
+                   88 SO-7018-PARA              VALUE '7018'.
+                   88 SO-9050-PARA              VALUE '9050'.
+       01 WS-LOG-FIELDS.
+           05 WS-LOG-ACTION-TEXT            PIC X(20).
+           05 WS-LOG-ENTITY-KEY             PIC X(20).
+       01 CT-CONSTANTS.
            05 CT-CALLING-PROGRAM-NAME PIC X(8) VALUE 'Z02131  '.        
            05 CT-THIS-PROGRAM-NAME    PIC X(8) VALUE 'Z02252  '.        
            05 CT-ERROR-ROUTINE-NAME   PIC X(8) VALUE 'Z02141  '.        
@@ -127,7 +133,8 @@
                15 WS-TIMEZONE-HOUR                    PIC X(2).       
               10 WS-TIMEZONE-FILLER                  PIC X.           
               10 WS-TIMEZONE-MINUTE                  PIC X(2).        
-           05 WS-RESERVATION-ID      PIC S9(9) COMP VALUE 0.          
+           05 WS-RESERVATION-ID      PIC S9(9) COMP VALUE 0.
+           05 WS-CANCEL-REASON       PIC X(30) VALUE 'NOT SPECIFIED'.
            05 WS-RANDOM-VARIABLE     PIC X.                           
            05 WS-TEMP-NUMERIC        PIC S9(9) COMP VALUE 0.          
            05 WS-RESERVATION-ID-LOW  PIC S9(9) COMP VALUE 0.          
@@ -472,13 +479,17 @@
            PERFORM 2302-CHECK-CHOICE-NUMBER                             
            PERFORM 2303-CHECK-IF-CHOICE-VALID                           
                                                                         
-           EVALUATE TRUE                                                
-            WHEN  SO-VALID-CHOICE                                       
-              PERFORM 2601-PREPARE-DATA                                 
-              PERFORM 2600-CALL-TO-DISPLAY-FLIGHTS                      
-            WHEN OTHER                                                  
-              PERFORM 2304-SEND-INVALID-CHOICE-MSG                      
-           END-EVALUATE                                                 
+           EVALUATE TRUE
+            WHEN  SO-DELETE-RESERVATION
+              PERFORM 2197-PREPARE-RESERVATION-ID
+              PERFORM 2316-GET-CANCEL-REASON
+              PERFORM 2800-DELETE-RESERVATION
+            WHEN  SO-VALID-CHOICE
+              PERFORM 2601-PREPARE-DATA
+              PERFORM 2600-CALL-TO-DISPLAY-FLIGHTS
+            WHEN OTHER
+              PERFORM 2304-SEND-INVALID-CHOICE-MSG
+           END-EVALUATE
            .                                                            
       ******************************************************************
       *                  2053-MOVE-QUEUE-TO-SCRREN                      
@@ -913,11 +924,25 @@
            END-IF                                                       
            .                                                            
       ******************************************************************
-      *                   2304-SEND-INVALID-CHOICE-MSG                  
-      * PARAGRAPH WILL SEND ERROR MESSAGE IF USER CHOICE IS DIFFERENT   
-      * THAN 'X'                                                        
-      ******************************************************************
-       2304-SEND-INVALID-CHOICE-MSG.                                    
+      *                   2316-GET-CANCEL-REASON
+      * REASNI IS AN OPTIONAL FIELD NEXT TO THE CHOICE COLUMN -- A
+      * CLERK DROPPING A RESERVATION (CHOICE '3') CAN JOT DOWN WHY
+      * (CUSTOMER REQUEST, DUPLICATE BOOKING, NO-SHOW, ETC). LEAVING
+      * IT BLANK JUST RECORDS THE DROP WITHOUT A REASON
+      ******************************************************************
+       2316-GET-CANCEL-REASON.
+           IF REASNI = SPACE OR LOW-VALUES THEN
+              MOVE 'NOT SPECIFIED' TO WS-CANCEL-REASON
+           ELSE
+              MOVE REASNI TO WS-CANCEL-REASON
+           END-IF
+           .
+      ******************************************************************
+      *                   2304-SEND-INVALID-CHOICE-MSG
+      * PARAGRAPH WILL SEND ERROR MESSAGE IF USER CHOICE IS DIFFERENT
+      * THAN 'X'
+      ******************************************************************
+       2304-SEND-INVALID-CHOICE-MSG.
            PERFORM 2400-INITIALIZE-ERROR-MESSAGE                        
            MOVE 'INVALID CHOICE          '                              
                         TO WS-Z02141-I-ERROR-MESSAGE(1)                 
@@ -1121,12 +1146,16 @@
       ******************************************************************
       *                     2800-DELETE-RESERVATION                     
       ******************************************************************
-       2800-DELETE-RESERVATION.                                         
-           PERFORM 2197-PREPARE-RESERVATION-ID                          
-           PERFORM 7012-DELETE-FROM-T09-TAB                             
-           PERFORM 7013-DELETE-FROM-T12-TAB                             
-           PERFORM 7014-DELETE-FROM-T04-TAB                             
-           PERFORM 2400-INITIALIZE-ERROR-MESSAGE                        
+       2800-DELETE-RESERVATION.
+           PERFORM 2197-PREPARE-RESERVATION-ID
+           PERFORM 7016-INSERT-CANCEL-AUDIT
+           PERFORM 7012-DELETE-FROM-T09-TAB
+           PERFORM 7013-DELETE-FROM-T12-TAB
+           PERFORM 7014-DELETE-FROM-T04-TAB
+           MOVE 'RESERVATION CANCEL' TO WS-LOG-ACTION-TEXT
+           MOVE WS-RESERVATION-ID    TO WS-LOG-ENTITY-KEY
+           PERFORM 9050-LOG-TRANSACTION
+           PERFORM 2400-INITIALIZE-ERROR-MESSAGE
            MOVE 'RESERVATION DROPPED     ' TO                           
               WS-Z02141-I-ERROR-MESSAGE(1)                              
            SET SO-Z02141-M-WITH TO TRUE                                 
@@ -1482,13 +1511,36 @@
                SET SO-7014-PARA TO TRUE                                 
                PERFORM 9000-DB2-ERROR                                   
            END-IF                                                       
-           .                                                            
-      ******************************************************************
-      *                  7015-CHECK-IF-ACTIVE-VALID                     
-      * CURRENT MAINFRMAE TIME IS -6 UTC SO WE NEED ADD THIS 6 HOURS    
-      * TO GET UTC TIMESTAMP                                            
-      ******************************************************************
-       7015-CHECK-IF-ACTIVE-VALID.                                      
+           .
+      ******************************************************************
+      *                  7016-INSERT-CANCEL-AUDIT
+      * WRITES ONE ROW TO T16_CANCELLATION_AUDIT_TABLE BEFORE THE
+      * RESERVATION'S T09/T12/T04 ROWS ARE DROPPED, SO A CANCELLATION
+      * CAN ALWAYS BE TRACED BACK TO WHEN IT HAPPENED AND WHY, EVEN
+      * AFTER THE UNDERLYING ROWS ARE GONE
+      ******************************************************************
+       7016-INSERT-CANCEL-AUDIT.
+           MOVE WS-RESERVATION-ID TO T16-RESERVATION-ID
+           MOVE WS-CANCEL-REASON TO T16-CANCEL-REASON
+           EXEC SQL
+             INSERT INTO T16_CANCELLATION_AUDIT_TABLE
+                (RESERVATION_ID, CANCEL_REASON, CANCELLED_TIMESTAMP)
+             VALUES
+                (:T16-RESERVATION-ID, :T16-CANCEL-REASON,
+                 CURRENT TIMESTAMP)
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL
+              SET SO-7016-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                  7015-CHECK-IF-ACTIVE-VALID
+      * CURRENT MAINFRMAE TIME IS -6 UTC SO WE NEED ADD THIS 6 HOURS
+      * TO GET UTC TIMESTAMP
+      ******************************************************************
+       7015-CHECK-IF-ACTIVE-VALID.
            EXEC SQL                                                     
             SELECT "A"                                                  
              INTO :WS-RANDOM-VARIABLE                                   
@@ -1589,13 +1641,42 @@
              TO   WS-Z02141-I-ERROR-MESSAGE(5)                          
            PERFORM 9100-ROLLBACK                                        
                                                                         
-           SET SO-Z02141-M-WITH  TO TRUE                                
-           PERFORM 2300-CALL-ERROR-ROUTINE                              
-           .                                                            
-      ******************************************************************
-      *                       9100-ROLLBACK                             
-      ******************************************************************
-       9100-ROLLBACK.                                                   
+           SET SO-Z02141-M-WITH  TO TRUE
+           PERFORM 2300-CALL-ERROR-ROUTINE
+           .
+      ******************************************************************
+      *                     9050-LOG-TRANSACTION
+      * WRITES ONE ROW TO T24_TRANSACTION_LOG_TABLE SO "WHICH AGENT
+      * DID THIS" CAN ALWAYS BE ANSWERED. THE CALLER MOVES
+      * WS-LOG-ACTION-TEXT AND WS-LOG-ENTITY-KEY BEFORE PERFORMING
+      * THIS. EIBOPID/EIBTRNID ARE SUPPLIED BY CICS ON EVERY TASK --
+      * NO WORKING-STORAGE DECLARATION IS NEEDED FOR THEM
+      ******************************************************************
+       9050-LOG-TRANSACTION.
+           MOVE EIBOPID              TO T24-OPERATOR-ID
+           MOVE EIBTRNID             TO T24-TRANSACTION-ID
+           MOVE 'Z02252  '           TO T24-PROGRAM-ID
+           MOVE WS-LOG-ACTION-TEXT   TO T24-ACTION-TEXT
+           MOVE WS-LOG-ENTITY-KEY    TO T24-ENTITY-KEY
+           EXEC SQL
+             INSERT INTO T24_TRANSACTION_LOG_TABLE
+                (OPERATOR_ID, TRANSACTION_ID, PROGRAM_ID, ACTION_TEXT,
+                 ENTITY_KEY, LOG_TIMESTAMP)
+             VALUES
+                (:T24-OPERATOR-ID, :T24-TRANSACTION-ID,
+                 :T24-PROGRAM-ID, :T24-ACTION-TEXT, :T24-ENTITY-KEY,
+                 CURRENT TIMESTAMP)
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              SET SO-9050-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                       9100-ROLLBACK
+      ******************************************************************
+       9100-ROLLBACK.
            EXEC CICS                                                    
              SYNCPOINT ROLLBACK                                         
            END-EXEC                                                     
