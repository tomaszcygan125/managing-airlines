@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z02345.
+       AUTHOR. OPERATIONS-SYSTEMS-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *
+      * BATCH JOB -- PASSENGER CHECK-IN
+      *
+      * T04_FLIGHT_SEATS NOW CARRIES A CHECKIN_TIMESTAMP AND A
+      * BOARDING_STATUS COLUMN ALONGSIDE THE FLIGHT/ROW/SEAT/PASSENGER
+      * LINK IT ALREADY HAD -- THIS JOB IS THE ONE PLACE THAT MARKS A
+      * SEAT CHECKED IN, GIVEN A FLIGHT AND THE PASSENGER'S
+      * IDENTIFICATION NUMBER, SO Z02242'S PASSENGER LIST CAN SHOW WHO
+      * HAS ACTUALLY CHECKED IN VERSUS WHO ONLY HOLDS A RESERVATION.
+      *
+      * SCOPE COMES IN ON THE PARM FIELD OF THE EXEC STATEMENT, THE
+      * SAME SYSIN-CARD CONVENTION Z02343/Z02344 USE:
+      *
+      *    FLIGHT=nnnnnnnn ID=xxxxxxxxxxxx
+      *
+      *    nnnnnnnn     -- T05/T04 FLIGHT_ID
+      *    xxxxxxxxxxxx -- T06 IDENTIFICATION_NUMBER
+      *
+      ******************************************************************
+      *                  CHANGE LOG
+      *
+      * 2026-08-09   OSG   INITIAL VERSION
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE T04TAB END-EXEC.
+           EXEC SQL INCLUDE T06TAB END-EXEC.
+
+       01 WS-DB2-ERROR.
+           05 SW-SQLCODE                    PIC S9(5).
+               88 SO-SQLCODE-OK             VALUE  000   100.
+               88 SO-SQLCODE-NORMAL         VALUE 000.
+               88 SO-SQLCODE-NOT-FOUND      VALUE 100.
+           05 WS-SQLCODE-FORMAT             PIC -(5).
+
+       01 CT-CONSTANTS.
+           05 CT-CHECKED-IN-STATUS PIC X(10) VALUE 'CHECKED IN'.
+
+       01 WS-PARM-TEXT                      PIC X(40) VALUE SPACE.
+       01 WS-FLIGHT-ID                      PIC X(08) VALUE SPACE.
+       01 WS-ID-NUMBER                      PIC X(12) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *                       0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CHECK-IN-PASSENGER
+           PERFORM 9999-EXIT
+           .
+      ******************************************************************
+      *                       1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+           DISPLAY 'Z02345 -- PASSENGER CHECK-IN STARTING'
+           ACCEPT WS-PARM-TEXT FROM SYSIN
+           PERFORM 1010-PARSE-PARM
+           .
+      ******************************************************************
+      *                       1010-PARSE-PARM
+      * PARM IS FLIGHT=nnnnnnnn ID=xxxxxxxxxxxx
+      ******************************************************************
+       1010-PARSE-PARM.
+           IF WS-PARM-TEXT(1:7) = 'FLIGHT=' AND
+                    WS-PARM-TEXT(16:3) = 'ID=' THEN
+              MOVE WS-PARM-TEXT(8:8)  TO WS-FLIGHT-ID
+              MOVE WS-PARM-TEXT(19:12) TO WS-ID-NUMBER
+           ELSE
+              DISPLAY
+               'Z02345 -- INVALID PARM, EXPECTED FLIGHT=nnnnnnnn '
+               'ID=xxxxxxxxxxxx'
+              DISPLAY '          GOT: ' WS-PARM-TEXT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                  2000-CHECK-IN-PASSENGER
+      * MARKS THE SEAT CHECKED-IN FOR THE PASSENGER WHOSE
+      * IDENTIFICATION_NUMBER MATCHES WS-ID-NUMBER ON WS-FLIGHT-ID
+      ******************************************************************
+       2000-CHECK-IN-PASSENGER.
+           EXEC SQL
+             UPDATE T04_FLIGHT_SEATS
+                SET BOARDING_STATUS    = :CT-CHECKED-IN-STATUS,
+                    CHECKIN_TIMESTAMP  = CURRENT TIMESTAMP
+              WHERE FLIGHT_ID = :WS-FLIGHT-ID
+                AND PASSENGER_ID =
+                     (SELECT PASSENGER_ID
+                        FROM T06_PASSENGERS_TABLE
+                       WHERE IDENTIFICATION_NUMBER = :WS-ID-NUMBER)
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+              DISPLAY 'Z02345 -- CHECK-IN OK FOR FLIGHT ' WS-FLIGHT-ID
+                      ' ID ' WS-ID-NUMBER
+           WHEN SO-SQLCODE-NOT-FOUND
+              DISPLAY 'Z02345 -- NO MATCHING RESERVATION FOR FLIGHT '
+                      WS-FLIGHT-ID ' ID ' WS-ID-NUMBER
+           WHEN OTHER
+              DISPLAY 'Z02345 -- CHECK-IN UPDATE FAILED, SQLCODE '
+                                                    WS-SQLCODE-FORMAT
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                       9999-EXIT
+      ******************************************************************
+       9999-EXIT.
+           DISPLAY 'Z02345 -- PASSENGER CHECK-IN ENDING'
+           GOBACK
+           .
