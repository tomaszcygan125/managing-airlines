@@ -31,8 +31,9 @@
                   F1.SEAT_LETTER,                                       
                   F2.PASSENGER_NAME,                                    
                   F2.PASSENGER_LAST_NAME,                               
-                  F2.NATIONALITY,                                       
-                  F2.IDENTIFICATION_NUMBER                              
+                  F2.NATIONALITY,
+                  F2.IDENTIFICATION_NUMBER,
+                  F1.BOARDING_STATUS
             FROM                                                        
                  T04_FLIGHT_SEATS F1                                    
             INNER JOIN                                                  
@@ -52,8 +53,9 @@
                   F1.SEAT_LETTER,                                       
                   F2.PASSENGER_NAME,                                    
                   F2.PASSENGER_LAST_NAME,                               
-                  F2.NATIONALITY,                                       
-                  F2.IDENTIFICATION_NUMBER                              
+                  F2.NATIONALITY,
+                  F2.IDENTIFICATION_NUMBER,
+                  F1.BOARDING_STATUS
             FROM                                                        
                  T04_FLIGHT_SEATS F1                                    
             INNER JOIN                                                  
@@ -92,7 +94,8 @@
            05 QUEUE-PASSENGER-NAME              PIC X(50).              
            05 QUEUE-PASSENGER-LAST-NAME         PIC X(50).              
            05 QUEUE-NATIONALITY                 PIC X(3).               
-           05 QUEUE-ID-NUMBER                   PIC X(12).              
+           05 QUEUE-ID-NUMBER                   PIC X(12).
+           05 QUEUE-BOARDING-STATUS             PIC X(10).
        01 CT-CONSTANTS.                                                 
            05 CT-CALLING-PROGRAM-NAME PIC X(8) VALUE 'Z02232  '.        
            05 CT-CALLING-PROGRAM-NAME2 PIC X(8) VALUE 'Z02261  '.       
@@ -116,8 +119,9 @@
            05 SW-IF-GO-TO-PREVIOUS                          PIC X.      
               88 SO-GO-BACK-TO-PREVIOUS                     VALUE '1'.  
               88 SO-DONT-GO-BACK-TO-PREVIOUS                VALUE '2'.  
-       01 WS-VARIABLES.                                                 
+       01 WS-VARIABLES.
            05 WS-WHAT-RECORD-TO-READ             PIC S9(4) COMP VALUE 0.
+           05 WS-TOTAL-PASSENGER-COUNT           PIC S9(4) COMP VALUE 0.
            05 CT-EMPTY-FIELD         PIC X(15) VALUE 'XXXXXXXXXXXXXXX'. 
            05 WS-ITER1                           PIC S9(4) COMP VALUE 0.
            05 WS-ITER2                           PIC S9(4) COMP VALUE 0.
@@ -282,8 +286,9 @@
            MOVE QUEUE-PASSENGER-NAME        TO PASNO(WS-ITER3)          
            MOVE QUEUE-PASSENGER-LAST-NAME   TO PASLO(WS-ITER3)          
            MOVE QUEUE-NATIONALITY           TO NATO(WS-ITER3)           
-           MOVE QUEUE-ID-NUMBER             TO IDNO(WS-ITER3)           
-           .                                                            
+           MOVE QUEUE-ID-NUMBER             TO IDNO(WS-ITER3)
+           MOVE QUEUE-BOARDING-STATUS       TO STATO(WS-ITER3)
+           .
       ******************************************************************
       *                  2053-MOVE-QUEUE-TO-SCRREN
       ******************************************************************
@@ -303,10 +308,13 @@
       ******************************************************************
       *                  2051-DISPLAY-PREV-15                           
       ******************************************************************
-       2051-DISPLAY-PREV-15.                                            
-           SET SO-NOT-END-OF-QUEUE TO TRUE                              
-           PERFORM 2119-INITIALIZE-MAP                                  
-                                                                        
+       2051-DISPLAY-PREV-15.
+           SET SO-NOT-END-OF-QUEUE TO TRUE
+           PERFORM 2119-INITIALIZE-MAP
+           IF SO-DISPLAY-ALL-PASSENGERS THEN
+              MOVE Z02242-O-TOTAL-COUNT TO TOTALO
+           END-IF
+
             IF Z02182-Q1-FIRST-REC-ID - 15  >= 1 THEN                   
               SUBTRACT 15 FROM Z02182-Q1-FIRST-REC-ID                   
             ELSE                                                        
@@ -338,13 +346,15 @@
       *  OR                                                            
       * GET ALL PASSENGERS IN A GIVEN FLIGHT IN A GIVEN RESERVATION    
       **************************************************************** 
-       2101-SEARCH-PASSENGERS.                                         
-           IF SO-DISPLAY-ALL-PASSENGERS THEN                           
-             PERFORM 2301-PREPARE-FLIGHT-ID                            
-             PERFORM 7001-OPEN-ALL-DATA-CURSOR                         
-             PERFORM 7002-FETCH-CURSOR-TO-QUEUE                        
-             PERFORM 7003-CLOSE-ALL-DATA-CURSOR                        
-           ELSE                                                        
+       2101-SEARCH-PASSENGERS.
+           IF SO-DISPLAY-ALL-PASSENGERS THEN
+             MOVE ZERO TO WS-TOTAL-PASSENGER-COUNT
+             PERFORM 2301-PREPARE-FLIGHT-ID
+             PERFORM 7001-OPEN-ALL-DATA-CURSOR
+             PERFORM 7002-FETCH-CURSOR-TO-QUEUE
+             PERFORM 7003-CLOSE-ALL-DATA-CURSOR
+             MOVE WS-TOTAL-PASSENGER-COUNT TO Z02242-O-TOTAL-COUNT
+           ELSE                                                      
       * IF PROGRAM HAVE TO DISPLAY ONLY PASSENGER THAT ARE             
       * IN GIVEN RESERVATION                                           
              PERFORM 2302-VALIDATE-RESERVATION-ID                      
@@ -357,14 +367,18 @@
       **************************************************************** 
       *                   2111-MOVE-DATA-TO-QUEUE                      
       **************************************************************** 
-       2111-MOVE-DATA-TO-QUEUE.   
-           COMPUTE QUEUE-ROW-NUMBER = T04-ROW-NUMBER                    
-           MOVE T04-SEAT-LETTER          TO QUEUE-SEAT-LETTER           
-           MOVE PASSENGER-NAME-TEXT      TO QUEUE-PASSENGER-NAME        
-           MOVE PASSENGER-LAST-NAME-TEXT TO QUEUE-PASSENGER-LAST-NAME   
-           MOVE NATIONALITY              TO QUEUE-NATIONALITY           
-           MOVE IDENTIFICATION-NUMBER    TO QUEUE-ID-NUMBER             
-           .                                                            
+       2111-MOVE-DATA-TO-QUEUE.
+           COMPUTE QUEUE-ROW-NUMBER = T04-ROW-NUMBER
+           MOVE T04-SEAT-LETTER          TO QUEUE-SEAT-LETTER
+           MOVE PASSENGER-NAME-TEXT      TO QUEUE-PASSENGER-NAME
+           MOVE PASSENGER-LAST-NAME-TEXT TO QUEUE-PASSENGER-LAST-NAME
+           MOVE NATIONALITY              TO QUEUE-NATIONALITY
+           MOVE IDENTIFICATION-NUMBER    TO QUEUE-ID-NUMBER
+           MOVE T04-BOARDING-STATUS      TO QUEUE-BOARDING-STATUS
+           IF SO-DISPLAY-ALL-PASSENGERS THEN
+              ADD 1 TO WS-TOTAL-PASSENGER-COUNT
+           END-IF
+           .
       ****************************************************************  
       *                   2112-WRITE-THE-QUEUE                          
       ****************************************************************  
@@ -382,9 +396,12 @@
        2115-DISPLAY-NEXT-15.                                            
            DISPLAY '2115 LEST REC ID: ' Z02182-Q1-LAST-REC-ID           
                                                                         
-           SET SO-NOT-END-OF-QUEUE TO TRUE                              
-           PERFORM 2119-INITIALIZE-MAP                                  
-           MOVE Z02182-Q1-LAST-REC-ID   TO WS-WHAT-RECORD-TO-READ       
+           SET SO-NOT-END-OF-QUEUE TO TRUE
+           PERFORM 2119-INITIALIZE-MAP
+           IF SO-DISPLAY-ALL-PASSENGERS THEN
+              MOVE Z02242-O-TOTAL-COUNT TO TOTALO
+           END-IF
+           MOVE Z02182-Q1-LAST-REC-ID   TO WS-WHAT-RECORD-TO-READ
            PERFORM 2116-READ-THE-QUEUE                                  
            PERFORM 2117-CHECK-IF-QIDERR                                 
            PERFORM 2053-MOVE-QUEUE-TO-SCRREN                            
@@ -663,18 +680,20 @@
            INITIALIZE T04-SEAT-LETTER                                   
            INITIALIZE PASSENGER-NAME                                    
            INITIALIZE PASSENGER-LAST-NAME                               
-           INITIALIZE NATIONALITY                                       
-           INITIALIZE IDENTIFICATION-NUMBER                             
-                                                                        
-           EXEC SQL                                                     
-            FETCH C-ALL-PASSENGERS-CURSOR INTO                          
-              :T04-ROW-NUMBER,                                          
-              :T04-SEAT-LETTER,                                         
-              :PASSENGER-NAME,                                          
-              :PASSENGER-LAST-NAME,                                     
-              :NATIONALITY,                                             
-              :IDENTIFICATION-NUMBER                                    
-           END-EXEC                                                     
+           INITIALIZE NATIONALITY
+           INITIALIZE IDENTIFICATION-NUMBER
+           INITIALIZE T04-BOARDING-STATUS
+
+           EXEC SQL
+            FETCH C-ALL-PASSENGERS-CURSOR INTO
+              :T04-ROW-NUMBER,
+              :T04-SEAT-LETTER,
+              :PASSENGER-NAME,
+              :PASSENGER-LAST-NAME,
+              :NATIONALITY,
+              :IDENTIFICATION-NUMBER,
+              :T04-BOARDING-STATUS
+           END-EXEC
            MOVE SQLCODE TO SW-SQLCODE                                   
            MOVE SQLCODE TO WS-SQLCODE-FORMAT                            
            DISPLAY 'SQLCODE PO FETCH TO: ' WS-SQLCODE-FORMAT            
@@ -749,18 +768,20 @@
            INITIALIZE T04-SEAT-LETTER                                   
            INITIALIZE PASSENGER-NAME                                    
            INITIALIZE PASSENGER-LAST-NAME                               
-           INITIALIZE NATIONALITY                                       
-           INITIALIZE IDENTIFICATION-NUMBER                             
-                                                                        
-           EXEC SQL                                                     
-            FETCH C-RESERVATION-PASSENGERS INTO 
-              :T04-ROW-NUMBER,                                          
-              :T04-SEAT-LETTER,                                         
-              :PASSENGER-NAME,                                          
-              :PASSENGER-LAST-NAME,                                     
-              :NATIONALITY,                                             
-              :IDENTIFICATION-NUMBER                                    
-           END-EXEC                                                     
+           INITIALIZE NATIONALITY
+           INITIALIZE IDENTIFICATION-NUMBER
+           INITIALIZE T04-BOARDING-STATUS
+
+           EXEC SQL
+            FETCH C-RESERVATION-PASSENGERS INTO
+              :T04-ROW-NUMBER,
+              :T04-SEAT-LETTER,
+              :PASSENGER-NAME,
+              :PASSENGER-LAST-NAME,
+              :NATIONALITY,
+              :IDENTIFICATION-NUMBER,
+              :T04-BOARDING-STATUS
+           END-EXEC
            MOVE SQLCODE TO SW-SQLCODE                                   
            MOVE SQLCODE TO WS-SQLCODE-FORMAT                            
            DISPLAY 'SQLCODE PO FETCH TO: ' WS-SQLCODE-FORMAT            
