@@ -0,0 +1,378 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z02351.
+       AUTHOR. OPERATIONS-SYSTEMS-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *
+      * BATCH JOB -- ROUTE-IMPACT CROSS-REFERENCE REPORT
+      *
+      * NO EXISTING PROGRAM TIES A T10_SCHEDULED_FLIGHTS_TABLE ROUTE
+      * (ORIGIN_AIRPORT_CODE/DESTINATION_AIRPORT_CODE) OR A SINGLE
+      * SCHEDULED_FLIGHT_ID BACK TO THE T05_FLIGHT_TABLE ROWS IT
+      * GENERATED AND THE LIVE T09/T04 RESERVATIONS RIDING ON THOSE
+      * FLIGHTS -- Z02312 ONLY EVER GOES ONE DIRECTION, FROM A CHOSEN
+      * SCHEDULE DOWN TO ITS FLIGHT NUMBERS, WHEN CANCELING
+      * (2091-GET-FLIGHT-NUMBERS). THIS JOB MAKES THAT LOOKUP
+      * AVAILABLE ON ITS OWN, WITHOUT CANCELING ANYTHING, SO A
+      * SCHEDULER CAN SEE WHAT A PROPOSED SUSPEND, CANCEL OR ROUTE
+      * CHANGE WOULD ACTUALLY TOUCH BEFORE DOING IT.
+      *
+      * SCOPE COMES IN ON THE PARM FIELD OF THE EXEC STATEMENT, THE
+      * SAME SYSIN-CARD CONVENTION Z02343/Z02344 USE, ONE OF:
+      *
+      *    SCHEDULE=nnnnnnnnn  -- ONE SCHEDULED_FLIGHT_ID
+      *    AIRPORT=aaa         -- EVERY SCHEDULE WHOSE ORIGIN OR
+      *                           DESTINATION IS THIS 3-CHARACTER
+      *                           AIRPORT CODE
+      *
+      * FOR EACH MATCHING SCHEDULE, THE REPORT LISTS EVERY T05 FLIGHT
+      * THAT SCHEDULE GENERATED (T05.SCHEDULED_FLIGHT_ID, THE SAME
+      * COLUMN Z02292'S 7022-INSERT-SCHEDULED-FLIGHT STAMPS ON EACH
+      * FLIGHT IT CREATES) TOGETHER WITH THE NUMBER OF LIVE
+      * RESERVATIONS ON T04_FLIGHT_SEATS FOR THAT FLIGHT, THEN TOTALS
+      * SCHEDULES, FLIGHTS AND RESERVATIONS ACROSS THE WHOLE RUN.
+      *
+      ******************************************************************
+      *                  CHANGE LOG
+      *
+      * 2026-08-09   OSG   INITIAL VERSION
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE T10TAB END-EXEC.
+           EXEC SQL INCLUDE T05TAB END-EXEC.
+           EXEC SQL INCLUDE T04TAB END-EXEC.
+
+           EXEC SQL
+             DECLARE C-SCHEDULES-FOR-AIRPORT CURSOR FOR
+             SELECT
+                   SCHEDULED_FLIGHT_ID,
+                   FLIGHT_NUMBER_TO,
+                   FLIGHT_NUMBER_FROM,
+                   ORIGIN_AIRPORT_CODE,
+                   DESTINATION_AIRPORT_CODE,
+                   SCHEDULED_STATUS
+             FROM T10_SCHEDULED_FLIGHTS_TABLE
+             WHERE
+                   (ORIGIN_AIRPORT_CODE = :WS-PARM-AIRPORT OR
+                    DESTINATION_AIRPORT_CODE = :WS-PARM-AIRPORT)
+                              AND
+                   SCHEDULED_STATUS <> :CT-DELETED-STATUS
+             ORDER BY SCHEDULED_FLIGHT_ID
+             FOR FETCH ONLY
+           END-EXEC
+
+           EXEC SQL
+             DECLARE C-SCHEDULE-FLIGHTS CURSOR FOR
+             SELECT
+                   T05.FLIGHT_ID,
+                   T05.FLIGHT_NUMBER,
+                   T05.FLIGHT_STATUS,
+                   COUNT(DISTINCT T04.RESERVATION_ID)
+             FROM
+                   T05_FLIGHT_TABLE T05
+             LEFT JOIN
+                   T04_FLIGHT_SEATS T04 ON
+                   T04.FLIGHT_ID = T05.FLIGHT_ID AND
+                   T04.RESERVATION_STATUS <> :CT-DELETED-STATUS
+             WHERE T05.SCHEDULED_FLIGHT_ID = :SCHEDULED-FLIGHT-ID
+                              AND
+                   T05.FLIGHT_STATUS <> :CT-DELETED-STATUS
+             GROUP BY
+                   T05.FLIGHT_ID,
+                   T05.FLIGHT_NUMBER,
+                   T05.FLIGHT_STATUS
+             ORDER BY T05.FLIGHT_ID
+             FOR FETCH ONLY
+           END-EXEC
+
+       01 WS-DB2-ERROR.
+           05 SW-SQLCODE                    PIC S9(5).
+               88 SO-SQLCODE-OK             VALUE  000   100.
+               88 SO-SQLCODE-NORMAL         VALUE 000.
+               88 SO-SQLCODE-NOT-FOUND      VALUE 100.
+           05 WS-SQLCODE-FORMAT             PIC -(5).
+
+       01 SW-SWITCHES.
+           05 SW-IF-END-OF-SCHED-CURSOR     PIC X VALUE 'N'.
+               88 SO-END-OF-SCHED-CURSOR    VALUE 'Y'.
+           05 SW-IF-END-OF-FLIGHT-CURSOR    PIC X VALUE 'N'.
+               88 SO-END-OF-FLIGHT-CURSOR   VALUE 'Y'.
+           05 SW-REPORT-SCOPE                PIC X.
+               88 SO-SCOPE-IS-ONE-SCHEDULE  VALUE 'S'.
+               88 SO-SCOPE-IS-ONE-AIRPORT   VALUE 'A'.
+
+       01 CT-CONSTANTS.
+           05 CT-DELETED-STATUS.
+              49 CT-DELETED-STATUS-LEN      PIC S9(4) COMP VALUE 7.
+              49 CT-DELETED-STATUS-TEXT     PIC X(15) VALUE 'DELETED'.
+
+       01 WS-PARM-TEXT                      PIC X(20) VALUE SPACE.
+       01 WS-PARM-SCHEDULE-TEXT             PIC 9(09) VALUE 0.
+       01 WS-PARM-AIRPORT                   PIC X(03) VALUE SPACE.
+
+       01 WS-RESERVATION-COUNT              PIC S9(5) VALUE 0.
+
+       01 WS-SCHEDULE-LINE.
+           05 FILLER                        PIC X(19)
+              VALUE 'SCHEDULE '.
+           05 WS-LINE-SCHEDULED-ID          PIC Z(8)9.
+           05 FILLER                        PIC X(2) VALUE SPACE.
+           05 WS-LINE-ROUTE                 PIC X(3).
+           05 FILLER                        PIC X(4) VALUE ' TO '.
+           05 WS-LINE-ROUTE2                PIC X(3).
+           05 FILLER                        PIC X(2) VALUE SPACE.
+           05 WS-LINE-SCHED-STATUS          PIC X(15).
+
+       01 WS-FLIGHT-LINE.
+           05 FILLER                        PIC X(5) VALUE SPACE.
+           05 WS-LINE-FLIGHT-ID             PIC X(8).
+           05 FILLER                        PIC X(2) VALUE SPACE.
+           05 WS-LINE-FLIGHT-NUMBER         PIC X(15).
+           05 FILLER                        PIC X(2) VALUE SPACE.
+           05 WS-LINE-FLIGHT-STATUS         PIC X(15).
+           05 FILLER                        PIC X(2) VALUE SPACE.
+           05 WS-LINE-RESERVATION-COUNT     PIC ZZ9.
+
+       01 WS-COUNTERS.
+           05 WS-SCHEDULES-LISTED           PIC S9(7) COMP VALUE 0.
+           05 WS-FLIGHTS-LISTED             PIC S9(7) COMP VALUE 0.
+           05 WS-RESERVATIONS-TOTAL         PIC S9(7) COMP VALUE 0.
+
+       01 WS-TOTALS-LINE1.
+           05 FILLER                        PIC X(30)
+              VALUE 'SCHEDULES IN SCOPE............'.
+           05 WS-TOTALS-SCHEDULES           PIC ZZZ,ZZ9.
+       01 WS-TOTALS-LINE2.
+           05 FILLER                        PIC X(30)
+              VALUE 'FLIGHTS DEPENDENT.............'.
+           05 WS-TOTALS-FLIGHTS             PIC ZZZ,ZZ9.
+       01 WS-TOTALS-LINE3.
+           05 FILLER                        PIC X(30)
+              VALUE 'RESERVATIONS DEPENDENT........'.
+           05 WS-TOTALS-RESERVATIONS        PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *                       0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           IF SO-SCOPE-IS-ONE-SCHEDULE THEN
+              PERFORM 2050-REPORT-ONE-SCHEDULE-ID
+           ELSE
+              PERFORM 2000-REPORT-SCHEDULES-FOR-AIRPORT
+           END-IF
+           PERFORM 2900-WRITE-TOTALS
+           PERFORM 9999-EXIT
+           .
+      ******************************************************************
+      *                       1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+           DISPLAY
+             'Z02351 -- ROUTE-IMPACT CROSS-REFERENCE REPORT STARTING'
+           ACCEPT WS-PARM-TEXT FROM SYSIN
+           PERFORM 1010-PARSE-PARM
+           .
+      ******************************************************************
+      *                       1010-PARSE-PARM
+      * PARM IS ONE OF SCHEDULE=nnnnnnnnn OR AIRPORT=aaa
+      ******************************************************************
+       1010-PARSE-PARM.
+           IF WS-PARM-TEXT(1:9) = 'SCHEDULE=' THEN
+              SET SO-SCOPE-IS-ONE-SCHEDULE TO TRUE
+              MOVE WS-PARM-TEXT(10:9) TO WS-PARM-SCHEDULE-TEXT
+              MOVE WS-PARM-SCHEDULE-TEXT TO SCHEDULED-FLIGHT-ID
+           ELSE
+              IF WS-PARM-TEXT(1:8) = 'AIRPORT=' THEN
+                 SET SO-SCOPE-IS-ONE-AIRPORT TO TRUE
+                 MOVE WS-PARM-TEXT(9:3) TO WS-PARM-AIRPORT
+              ELSE
+                 DISPLAY
+                  'Z02351 -- INVALID PARM, EXPECTED '
+                  'SCHEDULE=nnnnnnnnn OR AIRPORT=aaa'
+                 DISPLAY '          GOT: ' WS-PARM-TEXT
+                 PERFORM 9999-EXIT
+              END-IF
+           END-IF
+           .
+      ******************************************************************
+      *                 2000-REPORT-SCHEDULES-FOR-AIRPORT
+      ******************************************************************
+       2000-REPORT-SCHEDULES-FOR-AIRPORT.
+           EXEC SQL
+             OPEN C-SCHEDULES-FOR-AIRPORT
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY 'Z02351 -- OPEN OF AIRPORT CURSOR FAILED, '
+                      'SQLCODE ' WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           PERFORM 2010-FETCH-NEXT-SCHEDULE
+           PERFORM UNTIL SO-END-OF-SCHED-CURSOR
+              PERFORM 2020-WRITE-SCHEDULE-LINE
+              ADD 1 TO WS-SCHEDULES-LISTED
+              PERFORM 2100-REPORT-SCHEDULE-FLIGHTS
+              PERFORM 2010-FETCH-NEXT-SCHEDULE
+           END-PERFORM
+           EXEC SQL
+             CLOSE C-SCHEDULES-FOR-AIRPORT
+           END-EXEC
+           .
+      ******************************************************************
+      *                   2010-FETCH-NEXT-SCHEDULE
+      ******************************************************************
+       2010-FETCH-NEXT-SCHEDULE.
+           EXEC SQL
+             FETCH C-SCHEDULES-FOR-AIRPORT
+             INTO :SCHEDULED-FLIGHT-ID,
+                  :FLIGHT-NUMBER-TO,
+                  :FLIGHT-NUMBER-FROM,
+                  :ORIGIN-AIRPORT-CODE,
+                  :DESTINATION-AIRPORT-CODE,
+                  :SCHEDULED-STATUS
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+              CONTINUE
+           WHEN SO-SQLCODE-NOT-FOUND
+              SET SO-END-OF-SCHED-CURSOR TO TRUE
+           WHEN OTHER
+              DISPLAY 'Z02351 -- FETCH OF AIRPORT CURSOR FAILED, '
+                      'SQLCODE ' WS-SQLCODE-FORMAT
+              SET SO-END-OF-SCHED-CURSOR TO TRUE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                  2050-REPORT-ONE-SCHEDULE-ID
+      * SCHEDULED-FLIGHT-ID WAS ALREADY MOVED IN FROM THE PARM BY
+      * 1010-PARSE-PARM -- THE REST OF THE T10 ROW IS READ HERE THE
+      * SAME WAY Z02312'S CANCEL PATH NEVER NEEDS TO, SINCE IT ALREADY
+      * HAS THE ROW FROM ITS OWN SCREEN QUEUE
+      ******************************************************************
+       2050-REPORT-ONE-SCHEDULE-ID.
+           EXEC SQL
+             SELECT
+                   FLIGHT_NUMBER_TO,
+                   FLIGHT_NUMBER_FROM,
+                   ORIGIN_AIRPORT_CODE,
+                   DESTINATION_AIRPORT_CODE,
+                   SCHEDULED_STATUS
+             INTO
+                   :FLIGHT-NUMBER-TO,
+                   :FLIGHT-NUMBER-FROM,
+                   :ORIGIN-AIRPORT-CODE,
+                   :DESTINATION-AIRPORT-CODE,
+                   :SCHEDULED-STATUS
+             FROM T10_SCHEDULED_FLIGHTS_TABLE
+             WHERE SCHEDULED_FLIGHT_ID = :SCHEDULED-FLIGHT-ID
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY 'Z02351 -- SCHEDULED_FLIGHT_ID NOT FOUND, '
+                      'SQLCODE ' WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           PERFORM 2020-WRITE-SCHEDULE-LINE
+           ADD 1 TO WS-SCHEDULES-LISTED
+           PERFORM 2100-REPORT-SCHEDULE-FLIGHTS
+           .
+      ******************************************************************
+      *                   2020-WRITE-SCHEDULE-LINE
+      ******************************************************************
+       2020-WRITE-SCHEDULE-LINE.
+           MOVE SCHEDULED-FLIGHT-ID     TO WS-LINE-SCHEDULED-ID
+           MOVE ORIGIN-AIRPORT-CODE     TO WS-LINE-ROUTE
+           MOVE DESTINATION-AIRPORT-CODE TO WS-LINE-ROUTE2
+           MOVE SCHEDULED-STATUS        TO WS-LINE-SCHED-STATUS
+           DISPLAY ' '
+           DISPLAY WS-SCHEDULE-LINE
+           DISPLAY '     FLIGHT-ID  FLT-NUM         STATUS          RES'
+           .
+      ******************************************************************
+      *                 2100-REPORT-SCHEDULE-FLIGHTS
+      * LISTS EVERY T05 FLIGHT THIS SCHEDULE GENERATED, WITH ITS LIVE
+      * RESERVATION COUNT OFF T04_FLIGHT_SEATS
+      ******************************************************************
+       2100-REPORT-SCHEDULE-FLIGHTS.
+           MOVE 'N' TO SW-IF-END-OF-FLIGHT-CURSOR
+           EXEC SQL
+             OPEN C-SCHEDULE-FLIGHTS
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY 'Z02351 -- OPEN OF SCHEDULE-FLIGHTS CURSOR '
+                      'FAILED, SQLCODE ' WS-SQLCODE-FORMAT
+              GO TO 2100-EXIT
+           END-IF
+           PERFORM 2110-FETCH-NEXT-FLIGHT
+           PERFORM UNTIL SO-END-OF-FLIGHT-CURSOR
+              PERFORM 2120-WRITE-FLIGHT-LINE
+              PERFORM 2110-FETCH-NEXT-FLIGHT
+           END-PERFORM
+           EXEC SQL
+             CLOSE C-SCHEDULE-FLIGHTS
+           END-EXEC
+           .
+       2100-EXIT.
+           EXIT.
+      ******************************************************************
+      *                   2110-FETCH-NEXT-FLIGHT
+      ******************************************************************
+       2110-FETCH-NEXT-FLIGHT.
+           EXEC SQL
+             FETCH C-SCHEDULE-FLIGHTS
+             INTO :T05-FLIGHT-ID, :T05-FLIGHT-NUMBER,
+                  :T05-FLIGHT-STATUS, :WS-RESERVATION-COUNT
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+              CONTINUE
+           WHEN SO-SQLCODE-NOT-FOUND
+              SET SO-END-OF-FLIGHT-CURSOR TO TRUE
+           WHEN OTHER
+              DISPLAY 'Z02351 -- FETCH OF SCHEDULE-FLIGHTS CURSOR '
+                      'FAILED, SQLCODE ' WS-SQLCODE-FORMAT
+              SET SO-END-OF-FLIGHT-CURSOR TO TRUE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                    2120-WRITE-FLIGHT-LINE
+      ******************************************************************
+       2120-WRITE-FLIGHT-LINE.
+           MOVE T05-FLIGHT-ID          TO WS-LINE-FLIGHT-ID
+           MOVE T05-FLIGHT-NUMBER      TO WS-LINE-FLIGHT-NUMBER
+           MOVE T05-FLIGHT-STATUS-TEXT TO WS-LINE-FLIGHT-STATUS
+           MOVE WS-RESERVATION-COUNT   TO WS-LINE-RESERVATION-COUNT
+           DISPLAY WS-FLIGHT-LINE
+           ADD 1 TO WS-FLIGHTS-LISTED
+           ADD WS-RESERVATION-COUNT TO WS-RESERVATIONS-TOTAL
+           .
+      ******************************************************************
+      *                     2900-WRITE-TOTALS
+      ******************************************************************
+       2900-WRITE-TOTALS.
+           MOVE WS-SCHEDULES-LISTED     TO WS-TOTALS-SCHEDULES
+           MOVE WS-FLIGHTS-LISTED       TO WS-TOTALS-FLIGHTS
+           MOVE WS-RESERVATIONS-TOTAL   TO WS-TOTALS-RESERVATIONS
+           DISPLAY ' '
+           DISPLAY WS-TOTALS-LINE1
+           DISPLAY WS-TOTALS-LINE2
+           DISPLAY WS-TOTALS-LINE3
+           .
+      ******************************************************************
+      *                       9999-EXIT
+      ******************************************************************
+       9999-EXIT.
+           DISPLAY
+             'Z02351 -- ROUTE-IMPACT CROSS-REFERENCE REPORT ENDING'
+           GOBACK
+           .
