@@ -0,0 +1,314 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z02350.
+       AUTHOR. OPERATIONS-SYSTEMS-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *
+      * BATCH JOB -- END-OF-DAY FLIGHT OPERATIONS SUMMARY REPORT
+      *
+      * LISTS EVERY FLIGHT THAT DEPARTED (OR WAS SCHEDULED TO DEPART)
+      * ON A GIVEN CALENDAR DAY, WITH ITS STATUS, SEAT CAPACITY AND
+      * BOOKED COUNT -- THE SAME T05/T08/T13/T04 JOIN Z02172'S
+      * C-DIRECT-ONE-WAY-CURSOR AND Z02348'S C-SEAT-RECONCILE CURSOR
+      * ALREADY USE -- THEN TOTALS THE DAY UP INTO THE FIGURES
+      * OPERATIONS WANTS AT DAY'S CLOSE: FLIGHTS FLOWN, CANCELED AND
+      * DELAYED, THE DAY'S OVERALL LOAD FACTOR, AND HOW MANY NEW
+      * RESERVATIONS (T09_RESERVATION_MAIN_PASSENGER_TABLE.
+      * HOLD_TIMESTAMP, THE ONLY TIMESTAMP A RESERVATION ROW CARRIES,
+      * STAMPED AT INSERT TIME REGARDLESS OF WHETHER IT ENDS UP ON
+      * HOLD OR CONFIRMED -- SEE Z02202'S 7017-INSERT-HOLD-RESERVATION
+      * AND Z02349'S 7017-INSERT-CONFIRMED-RESERVATION) CAME IN.
+      *
+      * SCOPE COMES IN ON THE PARM FIELD OF THE EXEC STATEMENT, THE
+      * SAME SYSIN-CARD CONVENTION Z02343/Z02344 USE:
+      *
+      *    DATE=YYYY-MM-DD
+      *
+      *    YYYY-MM-DD -- THE OPERATIONS DAY BEING SUMMARIZED, MATCHED
+      *                  AGAINST DATE(DEPARTURE_TIMESTAMP)
+      *
+      ******************************************************************
+      *                  CHANGE LOG
+      *
+      * 2026-08-09   OSG   INITIAL VERSION
+      * 2026-08-09   OSG   C-DAY-FLIGHTS' CAPACITY FIGURE IS NOW A
+      *                    CORRELATED SUBQUERY SUMMING EVERY T08 CABIN
+      *                    SECTION ON THE PLANE INSTEAD OF JOINING T08
+      *                    DIRECTLY, WHICH FANNED A MULTI-SECTION
+      *                    PLANE'S FLIGHT OUT INTO ONE ROW PER SECTION
+      *                    AND INFLATED THE DAY'S LOAD-FACTOR TOTALS
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE T05TAB END-EXEC.
+           EXEC SQL INCLUDE T04TAB END-EXEC.
+           EXEC SQL INCLUDE T08TAB END-EXEC.
+           EXEC SQL INCLUDE T13TAB END-EXEC.
+           EXEC SQL INCLUDE T09TAB END-EXEC.
+
+           EXEC SQL
+             DECLARE C-DAY-FLIGHTS CURSOR FOR
+             SELECT
+                T05.FLIGHT_ID,
+                T05.FLIGHT_NUMBER,
+                T05.FLIGHT_STATUS,
+                (SELECT COALESCE(SUM(T13S.MAXIMUAL_AMOUNT_OF_SEATS), 0)
+                    FROM T08_TABLE_PLANE_TABLE T08S
+                    INNER JOIN T13_TYPE_OF_SEATS_TABLE T13S ON
+                      T13S.TYPE_OF_SEATS_ID = T08S.TYPE_OF_SEATS_ID
+                   WHERE T08S.PLANE_ID = T05.PLANE_ID),
+                COALESCE(COUNT(T04.FLIGHT_ID), 0)
+             FROM T05_FLIGHT_TABLE T05
+             LEFT JOIN T04_FLIGHT_SEATS T04
+                ON T04.FLIGHT_ID = T05.FLIGHT_ID
+             WHERE DATE(T05.DEPARTURE_TIMESTAMP) = :WS-PARM-DATE
+                              AND
+                   T05.FLIGHT_STATUS <> :CT-DELETED-STATUS
+             GROUP BY
+                T05.FLIGHT_ID,
+                T05.FLIGHT_NUMBER,
+                T05.FLIGHT_STATUS,
+                T05.PLANE_ID
+             ORDER BY T05.FLIGHT_ID
+             FOR FETCH ONLY
+           END-EXEC
+
+       01 WS-DB2-ERROR.
+           05 SW-SQLCODE                    PIC S9(5).
+               88 SO-SQLCODE-OK             VALUE  000   100.
+               88 SO-SQLCODE-NORMAL         VALUE 000.
+               88 SO-SQLCODE-NOT-FOUND      VALUE 100.
+           05 WS-SQLCODE-FORMAT             PIC -(5).
+
+       01 SW-SWITCHES.
+           05 SW-IF-END-OF-CURSOR           PIC X VALUE 'N'.
+               88 SO-END-OF-CURSOR          VALUE 'Y'.
+
+       01 CT-CONSTANTS.
+           05 CT-DELETED-STATUS.
+               49 CT-DELETED-STATUS-LEN     PIC S9(4) COMP VALUE 7.
+               49 CT-DELETED-STATUS-TEXT    PIC X(15) VALUE 'DELETED'.
+
+       01 WS-PARM-TEXT                      PIC X(20) VALUE SPACE.
+       01 WS-PARM-DATE                      PIC X(10) VALUE SPACE.
+
+       01 WS-FLIGHT-LINE.
+           05 WS-LINE-FLIGHT-ID             PIC X(8).
+           05 FILLER                        PIC X(2) VALUE SPACE.
+           05 WS-LINE-FLIGHT-NUMBER         PIC X(8).
+           05 FILLER                        PIC X(2) VALUE SPACE.
+           05 WS-LINE-STATUS                PIC X(15).
+           05 FILLER                        PIC X(2) VALUE SPACE.
+           05 WS-LINE-CAPACITY              PIC ZZZ9.
+           05 FILLER                        PIC X(2) VALUE SPACE.
+           05 WS-LINE-BOOKED                PIC ZZZ9.
+
+       01 WS-SEAT-CAPACITY                  PIC S9(7) COMP.
+       01 WS-SEATS-BOOKED                   PIC S9(7) COMP.
+
+       01 WS-NEW-RESERVATIONS               PIC S9(7) COMP VALUE 0.
+
+       01 WS-COUNTERS.
+           05 WS-FLIGHTS-LISTED             PIC S9(7) COMP VALUE 0.
+           05 WS-FLIGHTS-FLOWN              PIC S9(7) COMP VALUE 0.
+           05 WS-FLIGHTS-CANCELED           PIC S9(7) COMP VALUE 0.
+           05 WS-FLIGHTS-DELAYED            PIC S9(7) COMP VALUE 0.
+           05 WS-TOTAL-CAPACITY             PIC S9(9) COMP VALUE 0.
+           05 WS-TOTAL-BOOKED               PIC S9(9) COMP VALUE 0.
+
+       01 WS-LOAD-FACTOR                    PIC S9(3)V9(2) VALUE 0.
+       01 WS-LOAD-FACTOR-FORMAT             PIC ZZ9.99.
+
+       01 WS-TOTALS-LINE1.
+           05 FILLER                        PIC X(30)
+              VALUE 'FLIGHTS LISTED................'.
+           05 WS-TOTALS-LISTED               PIC ZZZ,ZZ9.
+       01 WS-TOTALS-LINE2.
+           05 FILLER                        PIC X(30)
+              VALUE 'FLIGHTS FLOWN (DEPARTED)......'.
+           05 WS-TOTALS-FLOWN                PIC ZZZ,ZZ9.
+       01 WS-TOTALS-LINE3.
+           05 FILLER                        PIC X(30)
+              VALUE 'FLIGHTS CANCELED...............'.
+           05 WS-TOTALS-CANCELED             PIC ZZZ,ZZ9.
+       01 WS-TOTALS-LINE4.
+           05 FILLER                        PIC X(30)
+              VALUE 'FLIGHTS DELAYED.................'.
+           05 WS-TOTALS-DELAYED              PIC ZZZ,ZZ9.
+       01 WS-TOTALS-LINE5.
+           05 FILLER                        PIC X(30)
+              VALUE 'OVERALL LOAD FACTOR (PERCENT)..'.
+           05 WS-TOTALS-LOAD-FACTOR          PIC ZZ9.99.
+       01 WS-TOTALS-LINE6.
+           05 FILLER                        PIC X(30)
+              VALUE 'NEW RESERVATIONS THIS DAY......'.
+           05 WS-TOTALS-NEW-RESERVATIONS     PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *                       0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-DAY-FLIGHTS
+           PERFORM 2500-COUNT-NEW-RESERVATIONS
+           PERFORM 2900-WRITE-TOTALS
+           PERFORM 9999-EXIT
+           .
+      ******************************************************************
+      *                       1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+           DISPLAY 'Z02350 -- END-OF-DAY FLIGHT OPERATIONS SUMMARY '
+                    'STARTING'
+           ACCEPT WS-PARM-TEXT FROM SYSIN
+           PERFORM 1010-PARSE-PARM
+           DISPLAY 'FLIGHT-ID  FLT-NUM  STATUS          CAP  BKD'
+           .
+      ******************************************************************
+      *                       1010-PARSE-PARM
+      * PARM IS DATE=YYYY-MM-DD
+      ******************************************************************
+       1010-PARSE-PARM.
+           IF WS-PARM-TEXT(1:5) = 'DATE=' THEN
+              MOVE WS-PARM-TEXT(6:10) TO WS-PARM-DATE
+           ELSE
+              DISPLAY 'Z02350 -- INVALID PARM, EXPECTED '
+                       'DATE=YYYY-MM-DD'
+              DISPLAY '          GOT: ' WS-PARM-TEXT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                   2000-REPORT-DAY-FLIGHTS
+      ******************************************************************
+       2000-REPORT-DAY-FLIGHTS.
+           EXEC SQL
+             OPEN C-DAY-FLIGHTS
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY 'Z02350 -- OPEN OF DAY-FLIGHTS CURSOR FAILED, '
+                       'SQLCODE ' WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           PERFORM 2010-FETCH-NEXT-FLIGHT
+           PERFORM UNTIL SO-END-OF-CURSOR
+              PERFORM 2020-TALLY-FLIGHT
+              PERFORM 2030-WRITE-FLIGHT-LINE
+              PERFORM 2010-FETCH-NEXT-FLIGHT
+           END-PERFORM
+           EXEC SQL
+             CLOSE C-DAY-FLIGHTS
+           END-EXEC
+           PERFORM 2040-COMPUTE-LOAD-FACTOR
+           .
+      ******************************************************************
+      *                    2010-FETCH-NEXT-FLIGHT
+      ******************************************************************
+       2010-FETCH-NEXT-FLIGHT.
+           EXEC SQL
+             FETCH C-DAY-FLIGHTS
+             INTO :T05-FLIGHT-ID, :T05-FLIGHT-NUMBER,
+                  :T05-FLIGHT-STATUS, :WS-SEAT-CAPACITY,
+                  :WS-SEATS-BOOKED
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+              CONTINUE
+           WHEN SO-SQLCODE-NOT-FOUND
+              SET SO-END-OF-CURSOR TO TRUE
+           WHEN OTHER
+              DISPLAY 'Z02350 -- FETCH OF DAY-FLIGHTS CURSOR FAILED, '
+                       'SQLCODE ' WS-SQLCODE-FORMAT
+              SET SO-END-OF-CURSOR TO TRUE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                      2020-TALLY-FLIGHT
+      ******************************************************************
+       2020-TALLY-FLIGHT.
+           ADD 1 TO WS-FLIGHTS-LISTED
+           ADD WS-SEAT-CAPACITY TO WS-TOTAL-CAPACITY
+           ADD WS-SEATS-BOOKED  TO WS-TOTAL-BOOKED
+           EVALUATE T05-FLIGHT-STATUS-TEXT
+           WHEN 'DEPARTED'
+              ADD 1 TO WS-FLIGHTS-FLOWN
+           WHEN 'CANCELED'
+              ADD 1 TO WS-FLIGHTS-CANCELED
+           WHEN 'DELAYED'
+              ADD 1 TO WS-FLIGHTS-DELAYED
+           WHEN OTHER
+              CONTINUE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                   2030-WRITE-FLIGHT-LINE
+      ******************************************************************
+       2030-WRITE-FLIGHT-LINE.
+           MOVE T05-FLIGHT-ID        TO WS-LINE-FLIGHT-ID
+           MOVE T05-FLIGHT-NUMBER    TO WS-LINE-FLIGHT-NUMBER
+           MOVE T05-FLIGHT-STATUS-TEXT TO WS-LINE-STATUS
+           MOVE WS-SEAT-CAPACITY     TO WS-LINE-CAPACITY
+           MOVE WS-SEATS-BOOKED      TO WS-LINE-BOOKED
+           DISPLAY WS-FLIGHT-LINE
+           .
+      ******************************************************************
+      *                  2040-COMPUTE-LOAD-FACTOR
+      ******************************************************************
+       2040-COMPUTE-LOAD-FACTOR.
+           IF WS-TOTAL-CAPACITY > 0 THEN
+              COMPUTE WS-LOAD-FACTOR ROUNDED =
+                 (WS-TOTAL-BOOKED / WS-TOTAL-CAPACITY) * 100
+           ELSE
+              MOVE 0 TO WS-LOAD-FACTOR
+           END-IF
+           .
+      ******************************************************************
+      *                2500-COUNT-NEW-RESERVATIONS
+      ******************************************************************
+       2500-COUNT-NEW-RESERVATIONS.
+           EXEC SQL
+             SELECT COUNT(*)
+             INTO :WS-NEW-RESERVATIONS
+             FROM T09_RESERVATION_MAIN_PASSENGER_TABLE
+             WHERE DATE(HOLD_TIMESTAMP) = :WS-PARM-DATE
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-OK THEN
+              DISPLAY 'Z02350 -- NEW RESERVATIONS COUNT FAILED, '
+                       'SQLCODE ' WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                     2900-WRITE-TOTALS
+      ******************************************************************
+       2900-WRITE-TOTALS.
+           MOVE WS-FLIGHTS-LISTED      TO WS-TOTALS-LISTED
+           MOVE WS-FLIGHTS-FLOWN       TO WS-TOTALS-FLOWN
+           MOVE WS-FLIGHTS-CANCELED    TO WS-TOTALS-CANCELED
+           MOVE WS-FLIGHTS-DELAYED     TO WS-TOTALS-DELAYED
+           MOVE WS-LOAD-FACTOR         TO WS-TOTALS-LOAD-FACTOR
+           MOVE WS-NEW-RESERVATIONS    TO WS-TOTALS-NEW-RESERVATIONS
+           DISPLAY ' '
+           DISPLAY WS-TOTALS-LINE1
+           DISPLAY WS-TOTALS-LINE2
+           DISPLAY WS-TOTALS-LINE3
+           DISPLAY WS-TOTALS-LINE4
+           DISPLAY WS-TOTALS-LINE5
+           DISPLAY WS-TOTALS-LINE6
+           .
+      ******************************************************************
+      *                       9999-EXIT
+      ******************************************************************
+       9999-EXIT.
+           DISPLAY 'Z02350 -- END-OF-DAY FLIGHT OPERATIONS SUMMARY '
+                    'ENDING'
+           GOBACK
+           .
