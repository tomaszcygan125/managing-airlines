@@ -19,10 +19,12 @@
       * IF USER WILL PRESS F3 KEY THEN PROGRAM RETURNS CONTROL TO       
       * CALLING PROGRAM (Z02131)                                        
       *                                                                 
-      *                                                                 
-      *                                                                 
-      *                                                                 
-      *                                                                 
+      *   NEW OPTIONAL FIELD FLEXI ON MP0215 LETS THE CUSTOMER ASK
+      * FOR FLEXIBLE/NEARBY DATES (BLANK DEFAULTS TO 'N'). THE FLAG IS
+      * VALIDATED HERE (2318-CHECK-FLEX-DATES/2319-VALIDATE-FLEX-DATES)
+      * AND PASSED THROUGH TO Z02172 AS WS-Z02172-FLEXIBLE-DATES-FLAG,
+      * WHERE THE ACTUAL WIDENING OF THE SEARCH WINDOW TAKES PLACE
+      *
       *                                                                 
       ******************************************************************
        DATA DIVISION.                                                   
@@ -32,8 +34,9 @@
            COPY ZZEC0215.                                               
            COPY ZZEC0243.                                               
                                                                         
-           EXEC SQL INCLUDE SQLCA END-EXEC.                             
-           EXEC SQL INCLUDE T02TAB END-EXEC.                            
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE T02TAB END-EXEC.
+           EXEC SQL INCLUDE T13TAB END-EXEC.
                                                                         
       * DB2 HANDLING VARIABLES                                          
        01 WS-DB2-ERROR.                                                 
@@ -65,8 +68,9 @@
            05 CT-EMPTY-ONE-WAY PIC X VALUE '_'.                         
            05 CT-EMPTY-DIRECT PIC X VALUE '_'.                          
            05 CT-DATE-ROUTINE-NAME  PIC X(8) VALUE 'Z02043  '.          
-           05 CT-FLIGHT-PROGRAM-NAME PIC X(8) VALUE 'Z02172  '.         
-      * PROGRAM THAT IS BEFORE OURS IN THE LOGIC                        
+           05 CT-FLIGHT-PROGRAM-NAME PIC X(8) VALUE 'Z02172  '.
+           05 CT-MAX-BOOKING-HORIZON-DAYS    PIC S9(4) COMP VALUE 330.
+      * PROGRAM THAT IS BEFORE OURS IN THE LOGIC
        01 SW-SWITCHES.                                                  
            05 SW-RUN-FIRST-TIME               PIC X.                    
                88 SO-RUN-FIRST-TIME-WITH      VALUE 'F'.                
@@ -119,7 +123,14 @@
                88 SO-INVALID-NAME            VALUE 'N'.                 
       * PROGRAM VARIABLES                                               
        01 WS-VARIABLES.                                                 
-           05 WS-TICKET-NUMBER-TEMP          PIC S9(4) COMP VALUE 0.    
+           05 WS-TICKET-NUMBER-TEMP          PIC S9(4) COMP VALUE 0.
+           05 WS-MAX-PLANE-CAPACITY          PIC S9(7) COMP-3 VALUE 0.
+           05 WS-DEP-DATE-PAST-FLAG          PIC X(1)  VALUE 'N'.
+               88 SO-DEP-DATE-IS-PAST        VALUE 'Y'.
+               88 SO-DEP-DATE-NOT-PAST       VALUE 'N'.
+           05 WS-BEYOND-HORIZON-FLAG         PIC X(1)  VALUE 'N'.
+               88 SO-BEYOND-BOOKING-HORIZON  VALUE 'Y'.
+               88 SO-WITHIN-BOOKING-HORIZON  VALUE 'N'.
            05 WS-AIRPORT-IATA-CODE           PIC X(3) VALUE SPACE.      
            05 WS-EIBRESP-TEMP                PIC X(10) VALUE SPACE.     
            05 WS-LENGTH-OF-STRING            PIC S9(4) COMP.            
@@ -129,8 +140,12 @@
            05 WS-AIRPORT-DESTINATION         PIC X(50) VALUE SPACE.     
            05 WS-DEPARTURE-DATE              PIC X(10) VALUE SPACE.     
            05 WS-RETURN-DATE                 PIC X(10) VALUE SPACE.     
-           05 WS-TICKET-NUMBER               PIC X(2)  VALUE SPACE.     
-           05 WS-IF-ONE-WAY-FLAG             PIC X(1).                  
+           05 WS-TICKET-NUMBER               PIC X(2)  VALUE SPACE.
+           05 WS-WAITLIST-ID                 PIC X(9)  VALUE SPACE.
+           05 WS-FLEX-DATES-FLAG             PIC X(1)  VALUE 'N'.
+               88 SO-FLEX-DATES-YES          VALUE 'Y'.
+               88 SO-FLEX-DATES-NO           VALUE 'N'.
+           05 WS-IF-ONE-WAY-FLAG             PIC X(1).
                88 SO-ONE-WAY-FLAG-VALID      VALUE 'X'.                 
            05 WS-IF-DIRECT-FLAG              PIC X(1)  VALUE SPACE.     
                88 SO-DIRECT-FLAG-VALID       VALUE 'X'.                 
@@ -436,11 +451,13 @@
            PERFORM 2310-VALIDATE-DIRECT-FLAG                            
            PERFORM 2311-VALIDATE-AIRPORT-ORIGIN                         
            PERFORM 2312-VALIDATE-AIRPORT-DEST                           
-           PERFORM 2313-VALIDATE-DEP-DATE                               
-           PERFORM 2314-VALIDATE-RET-DATE                               
-      * PARAGRAPH WILL CHECK IF WE DONT FLY TO THE SAME AIRPORT         
-           PERFORM 2315-CHECK-IF-ARIRPORT-DIF                           
-           .                                                            
+           PERFORM 2313-VALIDATE-DEP-DATE
+           PERFORM 2314-VALIDATE-RET-DATE
+      * PARAGRAPH WILL CHECK IF WE DONT FLY TO THE SAME AIRPORT
+           PERFORM 2315-CHECK-IF-ARIRPORT-DIF
+           PERFORM 2317-VALIDATE-WAITLIST-ID
+           PERFORM 2319-VALIDATE-FLEX-DATES
+           .
       ******************************************************************
       *                   2073-CHECK-WHAT-IS-EMPTY                      
       * PROGRAM WILL CHECK WHAT VALUES ARE EMPTY AND BASED ON THAT      
@@ -461,36 +478,67 @@
            PERFORM 2302-CHECK-AIRPORT-DESTINATION                       
            PERFORM 2303-CHECK-DEPARTURE-DATE                            
            PERFORM 2304-CHECK-RETURN-DATE                               
-           PERFORM 2305-CHECK-TICKET-NUMBER                             
-           PERFORM 2306-CHECK-ONE-WAY-FLAG                              
-           PERFORM 2307-CHECK-DIRECT-FLAG                               
-           .                                                            
+           PERFORM 2305-CHECK-TICKET-NUMBER
+           PERFORM 2306-CHECK-ONE-WAY-FLAG
+           PERFORM 2307-CHECK-DIRECT-FLAG
+           PERFORM 2316-CHECK-WAITLIST-ID
+           PERFORM 2318-CHECK-FLEX-DATES
+           .
       ******************************************************************
       *                   2074-VALIDATE-TICKET-NUMBER                   
       * IF USER PROVIDED INVALID TICKET NUMBER THEN PROGRAM WILL        
       * DROP ERROR                                                      
       ******************************************************************
-       2074-VALIDATE-TICKET-NUMBER.                                     
-           IF FUNCTION TEST-NUMVAL(WS-TICKET-NUMBER) = 0 THEN           
-              SET SO-TICKET-NUMBER-VALID  TO TRUE                       
-              COMPUTE WS-TICKET-NUMBER-TEMP =                           
-                FUNCTION NUMVAL(WS-TICKET-NUMBER)                       
-              IF WS-TICKET-NUMBER-TEMP <= 00 THEN                       
-                                                                        
-                PERFORM 2700-INITIALIZE-ERROR-MESSAGE                   
-                MOVE 'TICKET NUMBER IS INVALID ' TO                     
-                                           WS-Z02141-I-ERROR-MESSAGE(1) 
-                SET SO-Z02141-M-WITH TO TRUE                            
-                PERFORM 2300-CALL-ERROR-ROUTINE                         
-              END-IF                                                    
-           ELSE                                                         
-                PERFORM 2700-INITIALIZE-ERROR-MESSAGE                   
-                MOVE 'TICKET NUMBER IS INVALID ' TO                     
-                                           WS-Z02141-I-ERROR-MESSAGE(1) 
-                SET SO-Z02141-M-WITH TO TRUE                            
-                PERFORM 2300-CALL-ERROR-ROUTINE                         
-           END-IF                                                       
-           .                                                            
+       2074-VALIDATE-TICKET-NUMBER.
+           IF FUNCTION TEST-NUMVAL(WS-TICKET-NUMBER) = 0 THEN
+              SET SO-TICKET-NUMBER-VALID  TO TRUE
+              COMPUTE WS-TICKET-NUMBER-TEMP =
+                FUNCTION NUMVAL(WS-TICKET-NUMBER)
+              IF WS-TICKET-NUMBER-TEMP <= 00 THEN
+
+                PERFORM 2700-INITIALIZE-ERROR-MESSAGE
+                MOVE 'TICKET NUMBER IS INVALID ' TO
+                                           WS-Z02141-I-ERROR-MESSAGE(1)
+                SET SO-Z02141-M-WITH TO TRUE
+                PERFORM 2300-CALL-ERROR-ROUTINE
+              ELSE
+                PERFORM 2075-CHECK-TICKET-VS-CAPACITY
+              END-IF
+           ELSE
+                PERFORM 2700-INITIALIZE-ERROR-MESSAGE
+                MOVE 'TICKET NUMBER IS INVALID ' TO
+                                           WS-Z02141-I-ERROR-MESSAGE(1)
+                SET SO-Z02141-M-WITH TO TRUE
+                PERFORM 2300-CALL-ERROR-ROUTINE
+           END-IF
+           .
+      ******************************************************************
+      *                2075-CHECK-TICKET-VS-CAPACITY
+      * NO FLIGHT OR PLANE HAS BEEN CHOSEN YET AT THIS SCREEN, SO THE
+      * BEST WE CAN CATCH HERE IS A TICKET COUNT BIGGER THAN THE
+      * LARGEST SEAT-TYPE CAPACITY ANYWHERE IN THE FLEET -- A REQUEST
+      * NO PLANE WE OWN COULD EVER SATISFY. Z02172'S 7013-CHECK-FOR-
+      * SEATS STILL DOES THE REAL PER-FLIGHT CHECK ONCE A FLIGHT IS
+      * ACTUALLY CHOSEN
+      ******************************************************************
+       2075-CHECK-TICKET-VS-CAPACITY.
+           MOVE ZERO TO WS-MAX-PLANE-CAPACITY
+           EXEC SQL
+             SELECT MAX(MAXIMUAL_AMOUNT_OF_SEATS)
+             INTO :WS-MAX-PLANE-CAPACITY
+             FROM T13_TYPE_OF_SEATS_TABLE
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK AND WS-MAX-PLANE-CAPACITY > 0 THEN
+              IF WS-TICKET-NUMBER-TEMP > WS-MAX-PLANE-CAPACITY THEN
+                 PERFORM 2700-INITIALIZE-ERROR-MESSAGE
+                 MOVE 'TICKET NUMBER EXCEEDS PLANE CAPACITY ' TO
+                                           WS-Z02141-I-ERROR-MESSAGE(1)
+                 SET SO-Z02141-M-WITH TO TRUE
+                 PERFORM 2300-CALL-ERROR-ROUTINE
+              END-IF
+           END-IF
+           .
       ******************************************************************
       *                  2077-VALIDATE-AIRPORT-NAME                     
       * WS-AIRPORT-VALUE IS VALUE PROVIDED BY THE USER                  
@@ -604,18 +652,74 @@
       ******************************************************************
       *                   2305-CHECK-TICKET-NUMBER                      
       ******************************************************************
-       2305-CHECK-TICKET-NUMBER.                                        
-                                                                        
-           IF TIC-NUMI = SPACE OR LOW-VALUES THEN                       
-              SET SO-TIC-NUM-EMPTY  TO TRUE                             
-           ELSE                                                         
+       2305-CHECK-TICKET-NUMBER.
+
+           IF TIC-NUMI = SPACE OR LOW-VALUES THEN
+              SET SO-TIC-NUM-EMPTY  TO TRUE
+           ELSE
               SET SO-TIC-NUM-NOT-EMPTY TO TRUE
-              MOVE TIC-NUMI TO WS-TICKET-NUMBER                         
-              INSPECT WS-TICKET-NUMBER REPLACING ALL '_' BY ' '         
-           END-IF                                                       
-           .                                                            
-      ******************************************************************
-      *                    2306-CHECK-ONE-WAY-FLAG                      
+              MOVE TIC-NUMI TO WS-TICKET-NUMBER
+              INSPECT WS-TICKET-NUMBER REPLACING ALL '_' BY ' '
+           END-IF
+           .
+      ******************************************************************
+      *                   2316-CHECK-WAITLIST-ID
+      * WAITL-IDI IS AN OPTIONAL FIELD -- IF A CUSTOMER WANTS TO BE
+      * PUT ON THE WAITLIST SHOULD THIS SEARCH COME BACK WITH NO SEATS,
+      * THEY CAN GIVE THEIR IDENTIFICATION NUMBER HERE. LEAVING IT
+      * BLANK CHANGES NOTHING ABOUT HOW THE SEARCH BEHAVES
+      ******************************************************************
+       2316-CHECK-WAITLIST-ID.
+           IF WAITL-IDI = SPACE OR LOW-VALUES THEN
+              MOVE SPACE TO WS-WAITLIST-ID
+           ELSE
+              MOVE WAITL-IDI TO WS-WAITLIST-ID
+              INSPECT WS-WAITLIST-ID REPLACING ALL '_' BY ' '
+           END-IF
+           .
+      ******************************************************************
+      *                   2317-VALIDATE-WAITLIST-ID
+      ******************************************************************
+       2317-VALIDATE-WAITLIST-ID.
+           IF WS-WAITLIST-ID NOT = SPACE THEN
+              IF FUNCTION TEST-NUMVAL(WS-WAITLIST-ID) NOT = 0 THEN
+                 PERFORM 2700-INITIALIZE-ERROR-MESSAGE
+                 MOVE 'WAITLIST IDENTIFICATION NUMBER IS INVALID ' TO
+                                            WS-Z02141-I-ERROR-MESSAGE(1)
+                 SET SO-Z02141-M-WITH TO TRUE
+                 PERFORM 2300-CALL-ERROR-ROUTINE
+              END-IF
+           END-IF
+           .
+      ******************************************************************
+      *                   2318-CHECK-FLEX-DATES
+      * FLEXI IS AN OPTIONAL Y/N FIELD -- IF SET TO 'Y' THE SEARCH
+      * PASSED TO Z02172 WILL ALSO CONSIDER FLIGHTS A FEW DAYS EITHER
+      * SIDE OF THE DEPARTURE/RETURN DATES GIVEN HERE. LEAVING IT
+      * BLANK DEFAULTS TO 'N' AND CHANGES NOTHING ABOUT HOW THE SEARCH
+      * BEHAVES
+      ******************************************************************
+       2318-CHECK-FLEX-DATES.
+           IF FLEXI = SPACE OR LOW-VALUES THEN
+              MOVE 'N' TO WS-FLEX-DATES-FLAG
+           ELSE
+              MOVE FLEXI TO WS-FLEX-DATES-FLAG
+           END-IF
+           .
+      ******************************************************************
+      *                   2319-VALIDATE-FLEX-DATES
+      ******************************************************************
+       2319-VALIDATE-FLEX-DATES.
+           IF NOT SO-FLEX-DATES-YES AND NOT SO-FLEX-DATES-NO THEN
+              PERFORM 2700-INITIALIZE-ERROR-MESSAGE
+              MOVE 'FLEXIBLE DATES FLAG MUST BE Y OR N ' TO
+                                         WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-IF
+           .
+      ******************************************************************
+      *                    2306-CHECK-ONE-WAY-FLAG
       ******************************************************************
        2306-CHECK-ONE-WAY-FLAG.                                         
            IF ONE-WAYI = SPACE OR LOW-VALUES OR '_' THEN                
@@ -729,25 +833,32 @@
       ******************************************************************
       *                   2313-VALIDATE-DEP-DATE                        
       ******************************************************************
-       2313-VALIDATE-DEP-DATE.                                          
-           DISPLAY '2313 VALIDATE DEP DATE'                             
-           SET ZZEC0243-M-10-CHAR  TO TRUE                              
-           MOVE WS-DEPARTURE-DATE TO ZZEC0243-I-DATE-VALUE              
-           PERFORM 2350-VALIDATE-DATE-VALUE                             
-           .                                                            
+       2313-VALIDATE-DEP-DATE.
+           DISPLAY '2313 VALIDATE DEP DATE'
+           SET ZZEC0243-M-10-CHAR  TO TRUE
+           MOVE WS-DEPARTURE-DATE TO ZZEC0243-I-DATE-VALUE
+           PERFORM 2350-VALIDATE-DATE-VALUE
+           IF ZZEC0243-O-RC-NO-ERROR AND SO-DATE-D-NOT-EMPTY THEN
+              PERFORM 2351-CHECK-DEP-DATE-NOT-PAST
+              PERFORM 2352-CHECK-DEP-DATE-WITHIN-HORIZON
+           END-IF
+           .
       ******************************************************************
       *                   2314-VALIDATE-RET-DATE                        
       ******************************************************************
-       2314-VALIDATE-RET-DATE.                                          
-           DISPLAY '2314 VALIDATE ARV DATE'                             
-           IF SO-ONE-WAY-FLAG-VALID THEN                                
-              CONTINUE                                                  
-           ELSE                                                         
-              SET ZZEC0243-M-10-CHAR  TO TRUE                           
-              MOVE WS-RETURN-DATE TO ZZEC0243-I-DATE-VALUE              
-              PERFORM 2350-VALIDATE-DATE-VALUE                          
-            END-IF                                                      
-           .                                                            
+       2314-VALIDATE-RET-DATE.
+           DISPLAY '2314 VALIDATE ARV DATE'
+           IF SO-ONE-WAY-FLAG-VALID THEN
+              CONTINUE
+           ELSE
+              SET ZZEC0243-M-10-CHAR  TO TRUE
+              MOVE WS-RETURN-DATE TO ZZEC0243-I-DATE-VALUE
+              PERFORM 2350-VALIDATE-DATE-VALUE
+              IF ZZEC0243-O-RC-NO-ERROR AND SO-DATE-R-NOT-EMPTY THEN
+                 PERFORM 2353-CHECK-RET-DATE-WITHIN-HORIZON
+              END-IF
+            END-IF
+           .
       ******************************************************************
       *                   2315-CHECK-IF-ARIRPORT-DIF                    
       ******************************************************************
@@ -809,10 +920,91 @@
              DISPLAY 'DATE ROUTINE ERROR '                              
              PERFORM 2700-INITIALIZE-ERROR-MESSAGE                      
              MOVE 'DATE ERROR ' TO WS-Z02141-I-ERROR-MESSAGE(1)         
-             SET SO-Z02141-M-WITH TO TRUE                               
-             PERFORM 2300-CALL-ERROR-ROUTINE                            
-           END-IF                                                       
-           .                                                            
+             SET SO-Z02141-M-WITH TO TRUE
+             PERFORM 2300-CALL-ERROR-ROUTINE
+           END-IF
+           .
+      ******************************************************************
+      *                2351-CHECK-DEP-DATE-NOT-PAST
+      * 2350-VALIDATE-DATE-VALUE ONLY CONFIRMS THE DEPARTURE DATE IS A
+      * VALID CALENDAR DATE IN THE RIGHT FORMAT -- IT HAS NO CONCEPT OF
+      * TODAY. THIS CHECK CATCHES A SYNTACTICALLY VALID DATE THAT HAS
+      * ALREADY PASSED. NO DEDICATED DUMMY TABLE EXISTS IN THIS SYSTEM
+      * FOR READING CURRENT DATE, SO (AS Z02344 DOES FOR CURRENT
+      * TIMESTAMP) WE BORROW A TABLE THIS PROGRAM ALREADY HAS INCLUDED
+      ******************************************************************
+       2351-CHECK-DEP-DATE-NOT-PAST.
+           SET SO-DEP-DATE-NOT-PAST TO TRUE
+           EXEC SQL
+             SELECT CASE WHEN CURRENT DATE > :WS-DEPARTURE-DATE
+                         THEN 'Y' ELSE 'N' END
+             INTO :WS-DEP-DATE-PAST-FLAG
+             FROM T13_TYPE_OF_SEATS_TABLE
+             FETCH FIRST ROW ONLY
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK AND SO-DEP-DATE-IS-PAST THEN
+              PERFORM 2700-INITIALIZE-ERROR-MESSAGE
+              MOVE 'DEPARTURE DATE CANNOT BE IN THE PAST ' TO
+                                        WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-IF
+           .
+      ******************************************************************
+      *             2352-CHECK-DEP-DATE-WITHIN-HORIZON
+      * MOST CARRIERS ONLY OPEN INVENTORY A FIXED NUMBER OF DAYS OUT,
+      * SO A SEARCH/BOOKING DATE FURTHER OUT THAN
+      * CT-MAX-BOOKING-HORIZON-DAYS FROM TODAY IS REJECTED HERE.
+      * THE SAME CONSTANT AND THE SAME "BORROW A TABLE THIS PROGRAM
+      * ALREADY HAS INCLUDED" APPROACH AS 2351-CHECK-DEP-DATE-NOT-PAST
+      * IS USED SO SCHEDULE CREATION (2354-CHECK-SCHEDULE-WITHIN-
+      * HORIZON IN Z02292) AND FLIGHT SEARCH AGREE ON HOW FAR OUT
+      * "THE FUTURE" GOES
+      ******************************************************************
+       2352-CHECK-DEP-DATE-WITHIN-HORIZON.
+           SET SO-WITHIN-BOOKING-HORIZON TO TRUE
+           EXEC SQL
+             SELECT CASE WHEN :WS-DEPARTURE-DATE >
+                    CURRENT DATE + :CT-MAX-BOOKING-HORIZON-DAYS DAYS
+                    THEN 'Y' ELSE 'N' END
+             INTO :WS-BEYOND-HORIZON-FLAG
+             FROM T13_TYPE_OF_SEATS_TABLE
+             FETCH FIRST ROW ONLY
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK AND SO-BEYOND-BOOKING-HORIZON THEN
+              PERFORM 2700-INITIALIZE-ERROR-MESSAGE
+              MOVE 'DEPARTURE DATE TOO FAR IN THE FUTURE ' TO
+                                        WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-IF
+           .
+      ******************************************************************
+      *             2353-CHECK-RET-DATE-WITHIN-HORIZON
+      * SAME CHECK AS 2352-CHECK-DEP-DATE-WITHIN-HORIZON, APPLIED TO
+      * THE RETURN LEG OF A ROUND-TRIP SEARCH
+      ******************************************************************
+       2353-CHECK-RET-DATE-WITHIN-HORIZON.
+           SET SO-WITHIN-BOOKING-HORIZON TO TRUE
+           EXEC SQL
+             SELECT CASE WHEN :WS-RETURN-DATE >
+                    CURRENT DATE + :CT-MAX-BOOKING-HORIZON-DAYS DAYS
+                    THEN 'Y' ELSE 'N' END
+             INTO :WS-BEYOND-HORIZON-FLAG
+             FROM T13_TYPE_OF_SEATS_TABLE
+             FETCH FIRST ROW ONLY
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK AND SO-BEYOND-BOOKING-HORIZON THEN
+              PERFORM 2700-INITIALIZE-ERROR-MESSAGE
+              MOVE 'RETURN DATE TOO FAR IN THE FUTURE ' TO
+                                        WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-IF
+           .
       ******************************************************************
       *                   2500-VALIDATE-AIRPORT-NAME                    
       ******************************************************************
@@ -835,19 +1027,23 @@
            MOVE WS-DEPARTURE-DATE TO WS-Z02152-I-DATE-D                 
            MOVE WS-RETURN-DATE TO WS-Z02152-I-DATE-R                    
            MOVE WS-TICKET-NUMBER TO WS-Z02152-I-TIC-NUM                 
-           MOVE WS-IF-ONE-WAY-FLAG TO WS-Z02152-I-ONE-WAY               
-           MOVE WS-IF-DIRECT-FLAG TO WS-Z02152-I-DIRECT                 
-           .                                                            
-      ******************************************************************
-      *              2601-MOVE-DATA-TO-COMMAREA                         
-      ******************************************************************
-       2601-MOVE-DATA-TO-COMMAREA.                                      
-           MOVE WS-Z02152-I-AIR-ORG TO  WS-Z02172-ORIGIN-AIRPORT-IATA   
-           MOVE WS-Z02152-I-AIR-DES TO  WS-Z02172-DEST-AIRPORT-IATA     
-           MOVE WS-Z02152-I-DATE-D  TO  WS-Z02172-DEPARTURE-DATE        
-           MOVE WS-Z02152-I-DATE-R  TO  WS-Z02172-RETURN-DATE           
-           MOVE WS-TICKET-NUMBER    TO  WS-Z02172-TICKET-NUMBER         
-           .                                                            
+           MOVE WS-IF-ONE-WAY-FLAG TO WS-Z02152-I-ONE-WAY
+           MOVE WS-IF-DIRECT-FLAG TO WS-Z02152-I-DIRECT
+           MOVE WS-WAITLIST-ID TO WS-Z02152-I-WAITLIST-ID
+           MOVE WS-FLEX-DATES-FLAG TO WS-Z02152-I-FLEX-DATES
+           .
+      ******************************************************************
+      *              2601-MOVE-DATA-TO-COMMAREA
+      ******************************************************************
+       2601-MOVE-DATA-TO-COMMAREA.
+           MOVE WS-Z02152-I-AIR-ORG TO  WS-Z02172-ORIGIN-AIRPORT-IATA
+           MOVE WS-Z02152-I-AIR-DES TO  WS-Z02172-DEST-AIRPORT-IATA
+           MOVE WS-Z02152-I-DATE-D  TO  WS-Z02172-DEPARTURE-DATE
+           MOVE WS-Z02152-I-DATE-R  TO  WS-Z02172-RETURN-DATE
+           MOVE WS-TICKET-NUMBER    TO  WS-Z02172-TICKET-NUMBER
+           MOVE WS-Z02152-I-WAITLIST-ID TO WS-Z02172-WAITLIST-ID
+           MOVE WS-Z02152-I-FLEX-DATES TO WS-Z02172-FLEXIBLE-DATES-FLAG
+           .
       ******************************************************************
       *                       2610-PREPARE-DATA                         
       * PARAGRAPH WILL MOVE DATA FROM THIS PROGRAM TO CORRECT           
