@@ -0,0 +1,504 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z02349.
+       AUTHOR. OPERATIONS-SYSTEMS-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *
+      * BATCH JOB -- EXTERNAL BOOKING FEED INTAKE
+      *
+      * READS A PREPARED FEED OF BOOKINGS SOLD THROUGH OUTSIDE CHANNELS
+      * (ONLINE TRAVEL AGENTS RESELLING OUR OWN FLIGHTS, AND INTERLINE
+      * PARTNERS HANDING US A SEGMENT ON A FLIGHT THEY OPERATE) AND
+      * TURNS EACH ONE INTO A CONFIRMED RESERVATION, REUSING THE SAME
+      * BUILDING BLOCKS Z02202 AND Z02192 ALREADY USE TO TURN A WALK-UP
+      * BOOKING INTO T09/T04 ROWS:
+      *
+      *    7006-CHECK-IF-TAKEN (Z02192) -- THE SEAT-ALREADY-OCCUPIED
+      *       CHECK, REUSED HERE SO A FEED RECORD CAN NEVER DOUBLE-BOOK
+      *       A SEAT THIS SYSTEM ALREADY SOLD
+      *    7016-GET-NEW-RESERVATION-ID / 7017-INSERT-HOLD-RESERVATION /
+      *       7020-INSERT-HELD-SEAT (Z02202) -- THE T20_ID_SEQUENCE
+      *       DRAW AND THE T09/T04 INSERT SHAPES, REUSED HERE EXCEPT
+      *       THE RESERVATION GOES STRAIGHT TO CONFIRMED (AN EXTERNAL
+      *       BOOKING ARRIVES ALREADY PAID FOR, UNLIKE A WALK-UP SEAT
+      *       PICK THAT STILL HAS TO GO THROUGH PASSENGER ENTRY)
+      *
+      * EACH INPUT LINE IS A COMMA-SEPARATED RECORD:
+      *
+      *    SOURCE,FLIGHT_NUMBER,FLIGHT_DATE,ORIGIN,DESTINATION,
+      *                     AIRLINE,DEP_TIME,ARR_TIME,LAST_NAME,ROW,SEAT
+      *
+      *    SOURCE      -- 'OTA' OR 'INTERLINE'
+      *    FLIGHT_NUMBER -- THE FLIGHT NUMBER THE FEED REFERS TO
+      *    FLIGHT_DATE -- DEPARTURE DATE OF THE FLIGHT, YYYY-MM-DD
+      *    ORIGIN      -- 3-CHARACTER DEPARTURE AIRPORT CODE
+      *    DESTINATION -- 3-CHARACTER ARRIVAL AIRPORT CODE
+      *    AIRLINE     -- 3-CHARACTER OPERATING AIRLINE CODE
+      *    DEP_TIME    -- DEPARTURE TIME, HH:MM
+      *    ARR_TIME    -- ARRIVAL TIME, HH:MM
+      *    LAST_NAME   -- MAIN PASSENGER LAST NAME
+      *    ROW         -- SEAT ROW NUMBER
+      *    SEAT        -- SEAT LETTER
+      *
+      * FOR SOURCE 'OTA' THE FLIGHT MUST ALREADY EXIST ON
+      * T05_FLIGHT_TABLE (WE ARE JUST TAKING A BOOKING ON OUR OWN
+      * INVENTORY THROUGH SOMEONE ELSE'S CHANNEL) -- A RECORD WHOSE
+      * FLIGHT_NUMBER/FLIGHT_DATE IS NOT FOUND IS REJECTED.  FOR SOURCE
+      * 'INTERLINE' THE FLIGHT IS A PARTNER AIRLINE'S OWN SEGMENT, SO
+      * THE JOB ADDS A T05 ROW FOR IT THE FIRST TIME IT SEES THAT
+      * FLIGHT_NUMBER/FLIGHT_DATE (NO PLANE_ID -- WE DO NOT OPERATE THE
+      * AIRCRAFT, SO THERE IS NO SEAT MAP OF OURS TO TIE IT TO) AND
+      * REUSES THAT SAME T05 ROW FOR ANY LATER FEED RECORD ON THE SAME
+      * INTERLINE FLIGHT.  EITHER WAY, A RECORD WHOSE REQUESTED SEAT IS
+      * ALREADY TAKEN ON THAT FLIGHT IS REJECTED AND THE RUN CONTINUES
+      * WITH THE NEXT RECORD.
+      *
+      ******************************************************************
+      *                  CHANGE LOG
+      *
+      * 2026-08-09   OSG   INITIAL VERSION
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOKING-FEED-FILE ASSIGN TO 'BOOKIN'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOOKING-FEED-FILE.
+       01  BOOKING-FEED-RECORD                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE T05TAB END-EXEC.
+           EXEC SQL INCLUDE T09TAB END-EXEC.
+           EXEC SQL INCLUDE T04TAB END-EXEC.
+           EXEC SQL INCLUDE T20TAB END-EXEC.
+
+       01 WS-DB2-ERROR.
+           05 SW-SQLCODE                        PIC S9(5).
+               88 SO-SQLCODE-OK                 VALUE 000 100.
+               88 SO-SQLCODE-NORMAL             VALUE 000.
+               88 SO-SQLCODE-NOT-FOUND          VALUE 100.
+           05 WS-SQLCODE-FORMAT                 PIC -(5).
+
+       01 SW-SWITCHES.
+           05 SW-IF-END-OF-FILE                 PIC X VALUE 'N'.
+               88 SO-END-OF-FILE                VALUE 'Y'.
+           05 SW-IF-RECORD-VALID                PIC X VALUE 'Y'.
+               88 SO-RECORD-VALID                VALUE 'Y'.
+               88 SO-RECORD-INVALID              VALUE 'N'.
+           05 SW-IF-FLIGHT-FOUND                PIC X VALUE 'N'.
+               88 SO-FLIGHT-FOUND                VALUE 'Y'.
+               88 SO-FLIGHT-NOT-FOUND            VALUE 'N'.
+           05 SW-IF-SEAT-TAKEN                  PIC X VALUE 'N'.
+               88 SO-SEAT-IS-TAKEN               VALUE 'Y'.
+               88 SO-SEAT-IS-NOT-TAKEN           VALUE 'N'.
+           05 SW-IF-OTA-SOURCE                  PIC X VALUE 'Y'.
+               88 SO-SOURCE-IS-OTA               VALUE 'Y'.
+               88 SO-SOURCE-IS-INTERLINE         VALUE 'N'.
+
+       01 CT-CONSTANTS.
+           05 CT-CONFIRMED-STATUS-TEXT          PIC X(10)
+                                                 VALUE 'CONFIRMED'.
+
+       01 WS-CSV-FIELDS.
+           05 WS-CSV-SOURCE                     PIC X(10).
+           05 WS-CSV-FLIGHT-NUMBER              PIC X(15).
+           05 WS-CSV-FLIGHT-DATE                PIC X(10).
+           05 WS-CSV-ORIGIN                     PIC X(3).
+           05 WS-CSV-DESTINATION                PIC X(3).
+           05 WS-CSV-AIRLINE                    PIC X(3).
+           05 WS-CSV-DEP-TIME                   PIC X(5).
+           05 WS-CSV-ARR-TIME                   PIC X(5).
+           05 WS-CSV-LAST-NAME                  PIC X(30).
+           05 WS-CSV-SEAT-ROW                   PIC X(3).
+           05 WS-CSV-SEAT-LETTER                PIC X(1).
+
+       01 WS-UNSTRING-COUNT                     PIC S9(3) COMP.
+       01 WS-TEMP-VARIABLE                      PIC X(3).
+       01 WS-ID-NUMBER-CHAR                     PIC X(10).
+
+       01 WS-TIMESTAMP-FIELDS.
+           05 WS-DEP-TIMESTAMP                  PIC X(26).
+           05 WS-ARR-TIMESTAMP                  PIC X(26).
+
+       01 WS-COUNTERS.
+           05 WS-RECORDS-READ                   PIC S9(7) COMP VALUE 0.
+           05 WS-RECORDS-REJECTED               PIC S9(7) COMP VALUE 0.
+           05 WS-FLIGHTS-CREATED                PIC S9(7) COMP VALUE 0.
+           05 WS-RESERVATIONS-CREATED           PIC S9(7) COMP VALUE 0.
+
+       01 WS-TOTALS-LINE1.
+           05 FILLER                            PIC X(30)
+              VALUE 'FEED RECORDS READ.............'.
+           05 WS-TOTALS-READ                    PIC ZZZ,ZZ9.
+       01 WS-TOTALS-LINE2.
+           05 FILLER                            PIC X(30)
+              VALUE 'FEED RECORDS REJECTED.........'.
+           05 WS-TOTALS-REJECTED                PIC ZZZ,ZZ9.
+       01 WS-TOTALS-LINE3.
+           05 FILLER                            PIC X(30)
+              VALUE 'INTERLINE FLIGHTS CREATED.....'.
+           05 WS-TOTALS-FLIGHTS                 PIC ZZZ,ZZ9.
+       01 WS-TOTALS-LINE4.
+           05 FILLER                            PIC X(30)
+              VALUE 'RESERVATIONS CREATED..........'.
+           05 WS-TOTALS-RESERVATIONS            PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *                       0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+           PERFORM 2900-WRITE-TOTALS
+           PERFORM 9999-EXIT
+           .
+      ******************************************************************
+      *                       1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+           DISPLAY 'Z02349 -- EXTERNAL BOOKING FEED INTAKE STARTING'
+           OPEN INPUT BOOKING-FEED-FILE
+           .
+      ******************************************************************
+      *                      2000-PROCESS-FILE
+      ******************************************************************
+       2000-PROCESS-FILE.
+           PERFORM 2010-READ-NEXT-RECORD
+           PERFORM UNTIL SO-END-OF-FILE
+              ADD 1 TO WS-RECORDS-READ
+              PERFORM 2020-PARSE-RECORD
+              PERFORM 2030-VALIDATE-RECORD
+              IF SO-RECORD-VALID THEN
+                 PERFORM 2040-IMPORT-ONE-BOOKING
+              ELSE
+                 ADD 1 TO WS-RECORDS-REJECTED
+              END-IF
+              PERFORM 2010-READ-NEXT-RECORD
+           END-PERFORM
+           .
+      ******************************************************************
+      *                    2010-READ-NEXT-RECORD
+      ******************************************************************
+       2010-READ-NEXT-RECORD.
+           READ BOOKING-FEED-FILE
+              AT END
+                 SET SO-END-OF-FILE TO TRUE
+           END-READ
+           .
+      ******************************************************************
+      *                      2020-PARSE-RECORD
+      ******************************************************************
+       2020-PARSE-RECORD.
+           UNSTRING BOOKING-FEED-RECORD DELIMITED BY ','
+               INTO WS-CSV-SOURCE,
+                    WS-CSV-FLIGHT-NUMBER,
+                    WS-CSV-FLIGHT-DATE,
+                    WS-CSV-ORIGIN,
+                    WS-CSV-DESTINATION,
+                    WS-CSV-AIRLINE,
+                    WS-CSV-DEP-TIME,
+                    WS-CSV-ARR-TIME,
+                    WS-CSV-LAST-NAME,
+                    WS-CSV-SEAT-ROW,
+                    WS-CSV-SEAT-LETTER
+               TALLYING IN WS-UNSTRING-COUNT
+           END-UNSTRING
+           .
+      ******************************************************************
+      *                     2030-VALIDATE-RECORD
+      ******************************************************************
+       2030-VALIDATE-RECORD.
+           SET SO-RECORD-VALID TO TRUE
+           IF WS-UNSTRING-COUNT <> 11 OR
+                 WS-CSV-FLIGHT-NUMBER = SPACE OR
+                 WS-CSV-FLIGHT-DATE   = SPACE OR
+                 WS-CSV-LAST-NAME     = SPACE OR
+                 WS-CSV-SEAT-ROW      = SPACE OR
+                 WS-CSV-SEAT-LETTER   = SPACE THEN
+              DISPLAY 'Z02349 -- REJECTED, INCOMPLETE RECORD: '
+                                                 BOOKING-FEED-RECORD
+              SET SO-RECORD-INVALID TO TRUE
+           ELSE
+              IF WS-CSV-SOURCE = 'INTERLINE' THEN
+                 SET SO-SOURCE-IS-INTERLINE TO TRUE
+              ELSE
+                 IF WS-CSV-SOURCE = 'OTA' THEN
+                    SET SO-SOURCE-IS-OTA TO TRUE
+                 ELSE
+                    DISPLAY 'Z02349 -- REJECTED, UNKNOWN SOURCE: '
+                                                    WS-CSV-SOURCE
+                    SET SO-RECORD-INVALID TO TRUE
+                 END-IF
+              END-IF
+              IF SO-RECORD-VALID AND SO-SOURCE-IS-INTERLINE THEN
+                 IF WS-CSV-ORIGIN      = SPACE OR
+                       WS-CSV-DESTINATION = SPACE OR
+                       WS-CSV-AIRLINE     = SPACE OR
+                       WS-CSV-DEP-TIME    = SPACE OR
+                       WS-CSV-ARR-TIME    = SPACE THEN
+                    DISPLAY 'Z02349 -- REJECTED, INCOMPLETE INTERLINE '
+                             'FLIGHT DATA: ' BOOKING-FEED-RECORD
+                    SET SO-RECORD-INVALID TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+           .
+      ******************************************************************
+      *                   2040-IMPORT-ONE-BOOKING
+      ******************************************************************
+       2040-IMPORT-ONE-BOOKING.
+           PERFORM 7040-FIND-FLIGHT
+           IF SO-FLIGHT-NOT-FOUND AND SO-SOURCE-IS-INTERLINE THEN
+              PERFORM 7041-CREATE-INTERLINE-FLIGHT
+           END-IF
+           IF SO-FLIGHT-NOT-FOUND THEN
+              DISPLAY 'Z02349 -- REJECTED, FLIGHT NOT FOUND: '
+                       WS-CSV-FLIGHT-NUMBER ' ON ' WS-CSV-FLIGHT-DATE
+              ADD 1 TO WS-RECORDS-REJECTED
+           ELSE
+              PERFORM 7006-CHECK-IF-TAKEN
+              IF SO-SEAT-IS-TAKEN THEN
+                 DISPLAY 'Z02349 -- REJECTED, SEAT ALREADY TAKEN: '
+                          WS-CSV-SEAT-ROW WS-CSV-SEAT-LETTER
+                          ' ON ' WS-CSV-FLIGHT-NUMBER
+                 ADD 1 TO WS-RECORDS-REJECTED
+              ELSE
+                 PERFORM 7016-GET-NEW-RESERVATION-ID
+                 PERFORM 7017-INSERT-CONFIRMED-RESERVATION
+                 PERFORM 7020-INSERT-BOOKED-SEAT
+                 ADD 1 TO WS-RESERVATIONS-CREATED
+              END-IF
+           END-IF
+           .
+      ******************************************************************
+      *                      7040-FIND-FLIGHT
+      * LOOKS UP THE FLIGHT THIS FEED RECORD IS FOR BY FLIGHT_NUMBER
+      * AND DEPARTURE DATE -- THE SAME TWO FIELDS TELL THEM APART WHEN
+      * A FLIGHT_NUMBER RUNS ON MORE THAN ONE DAY
+      ******************************************************************
+       7040-FIND-FLIGHT.
+           SET SO-FLIGHT-NOT-FOUND TO TRUE
+           MOVE WS-CSV-FLIGHT-NUMBER TO T05-FLIGHT-NUMBER-TEXT
+           COMPUTE T05-FLIGHT-NUMBER-LEN =
+               FUNCTION LENGTH(WS-CSV-FLIGHT-NUMBER)
+           EXEC SQL
+             SELECT FLIGHT_ID
+             INTO :T05-FLIGHT-ID
+             FROM T05_FLIGHT_TABLE
+             WHERE FLIGHT_NUMBER = :T05-FLIGHT-NUMBER AND
+                   DATE(DEPARTURE_TIMESTAMP) = :WS-CSV-FLIGHT-DATE
+             FETCH FIRST ROW ONLY
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+              SET SO-FLIGHT-FOUND TO TRUE
+           WHEN SO-SQLCODE-NOT-FOUND
+              CONTINUE
+           WHEN OTHER
+              DISPLAY 'Z02349 -- FLIGHT LOOKUP FAILED, SQLCODE '
+                                                   WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                 7041-CREATE-INTERLINE-FLIGHT
+      * ADDS THE T05 ROW FOR A PARTNER AIRLINE'S SEGMENT THE FIRST TIME
+      * THE FEED MENTIONS IT -- NO PLANE_ID IS CARRIED, SINCE WE DO NOT
+      * OPERATE THE AIRCRAFT AND HAVE NO SEAT MAP OF OUR OWN FOR IT
+      ******************************************************************
+       7041-CREATE-INTERLINE-FLIGHT.
+           PERFORM 7013-GET-THIS-VALUE
+           MOVE ID-NUMBER TO WS-ID-NUMBER-CHAR
+           MOVE WS-ID-NUMBER-CHAR TO T05-FLIGHT-ID-TEXT
+           COMPUTE T05-FLIGHT-ID-LEN =
+               FUNCTION LENGTH(T05-FLIGHT-ID-TEXT)
+           MOVE WS-CSV-FLIGHT-NUMBER TO T05-FLIGHT-NUMBER-TEXT
+           COMPUTE T05-FLIGHT-NUMBER-LEN =
+               FUNCTION LENGTH(WS-CSV-FLIGHT-NUMBER)
+           STRING WS-CSV-FLIGHT-DATE DELIMITED BY SIZE
+                  '-' WS-CSV-DEP-TIME(1:2)
+                  '.' WS-CSV-DEP-TIME(4:2) '.00.000000'
+                  DELIMITED BY SIZE
+                  INTO WS-DEP-TIMESTAMP
+           END-STRING
+           STRING WS-CSV-FLIGHT-DATE DELIMITED BY SIZE
+                  '-' WS-CSV-ARR-TIME(1:2)
+                  '.' WS-CSV-ARR-TIME(4:2) '.00.000000'
+                  DELIMITED BY SIZE
+                  INTO WS-ARR-TIMESTAMP
+           END-STRING
+           MOVE WS-DEP-TIMESTAMP TO T05-DEPARTURE-TIMESTAMP
+           MOVE WS-ARR-TIMESTAMP TO T05-ARRIVAL-TIMESTAMP
+           MOVE WS-CSV-ORIGIN      TO T05-DEPARTURE-AIRPORT-CODE
+           MOVE WS-CSV-DESTINATION TO T05-ARRIVAL-AIRPORT-CODE
+           MOVE WS-CSV-AIRLINE     TO T05-AIRLINE-CODE
+           MOVE 'CONFIRMED' TO T05-FLIGHT-STATUS-TEXT
+           MOVE 9 TO T05-FLIGHT-STATUS-LEN
+           EXEC SQL
+             INSERT INTO T05_FLIGHT_TABLE(FLIGHT_ID,
+                                          FLIGHT_NUMBER,
+                                          DEPARTURE_AIRPORT_CODE,
+                                          DEPARTURE_TIMESTAMP,
+                                          ARRIVAL_AIRPORT_CODE,
+                                          ARRIVAL_TIMESTAMP,
+                                          FLIGHT_STATUS,
+                                          AIRLINE_CODE)
+                                  VALUES(:T05-FLIGHT-ID,
+                                         :T05-FLIGHT-NUMBER,
+                                         :T05-DEPARTURE-AIRPORT-CODE,
+                                         :T05-DEPARTURE-TIMESTAMP,
+                                         :T05-ARRIVAL-AIRPORT-CODE,
+                                         :T05-ARRIVAL-TIMESTAMP,
+                                         :T05-FLIGHT-STATUS,
+                                         :T05-AIRLINE-CODE)
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY 'Z02349 -- INSERT OF INTERLINE T05 ROW FAILED, '
+                       'SQLCODE ' WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           ELSE
+              SET SO-FLIGHT-FOUND TO TRUE
+              ADD 1 TO WS-FLIGHTS-CREATED
+           END-IF
+           .
+      ******************************************************************
+      *                   7013-GET-THIS-VALUE
+      * DRAWS A NEW IDENTIFICATION NUMBER OFF T20_ID_SEQUENCE, THE SAME
+      * SEQUENCE Z02292'S 7013-GET-THIS-VALUE USES FOR A NEW FLIGHT_ID
+      ******************************************************************
+       7013-GET-THIS-VALUE.
+           EXEC SQL
+             VALUES NEXT VALUE FOR T20_ID_SEQUENCE
+             INTO :ID-NUMBER
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY 'Z02349 -- SEQUENCE FETCH FAILED, SQLCODE '
+                                                   WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                    7006-CHECK-IF-TAKEN
+      * SAME SEAT-ALREADY-OCCUPIED CHECK Z02192'S 7006-CHECK-IF-TAKEN
+      * USES BEFORE LETTING A CUSTOMER PICK A SEAT ON SCREEN
+      ******************************************************************
+       7006-CHECK-IF-TAKEN.
+           MOVE WS-CSV-SEAT-ROW    TO T04-ROW-NUMBER
+           MOVE WS-CSV-SEAT-LETTER TO T04-SEAT-LETTER
+           EXEC SQL
+             SELECT ROW_NUMBER
+             INTO :WS-TEMP-VARIABLE
+             FROM T04_FLIGHT_SEATS
+             WHERE
+                ROW_NUMBER = :T04-ROW-NUMBER
+             AND
+                SEAT_LETTER = :T04-SEAT-LETTER
+             AND
+                FLIGHT_ID = :T05-FLIGHT-ID
+             FETCH FIRST ROW ONLY
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+               SET SO-SEAT-IS-TAKEN TO TRUE
+           WHEN SO-SQLCODE-NOT-FOUND
+               SET SO-SEAT-IS-NOT-TAKEN TO TRUE
+           WHEN OTHER
+              DISPLAY 'Z02349 -- SEAT CHECK FAILED, SQLCODE '
+                                                   WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-EVALUATE
+           .
+      ******************************************************************
+      *              7016-GET-NEW-RESERVATION-ID
+      * SAME T20_ID_SEQUENCE DRAW Z02202'S 7016-GET-NEW-RESERVATION-ID
+      * USES FOR AN ON HOLD RESERVATION
+      ******************************************************************
+       7016-GET-NEW-RESERVATION-ID.
+           EXEC SQL
+             VALUES NEXT VALUE FOR T20_ID_SEQUENCE
+             INTO :T09-RESERVATION-ID
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY 'Z02349 -- RESERVATION ID SEQUENCE FETCH '
+                       'FAILED, SQLCODE ' WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *             7017-INSERT-CONFIRMED-RESERVATION
+      * SAME T09 HEADER ROW SHAPE AS Z02202'S 7017-INSERT-HOLD-
+      * RESERVATION, EXCEPT THE STATUS GOES STRAIGHT TO CONFIRMED AND
+      * THE MAIN PASSENGER LAST NAME IS ALREADY KNOWN FROM THE FEED
+      ******************************************************************
+       7017-INSERT-CONFIRMED-RESERVATION.
+           MOVE WS-CSV-LAST-NAME TO T09-MAIN-PASSENGER-LAST-NAME
+           EXEC SQL
+             INSERT INTO T09_RESERVATION_MAIN_PASSENGER_TABLE
+                (RESERVATION_ID, MAIN_PASSENGER_LAST_NAME,
+                 RESERVATION_STATUS, HOLD_TIMESTAMP)
+             VALUES
+                (:T09-RESERVATION-ID, :T09-MAIN-PASSENGER-LAST-NAME,
+                 :CT-CONFIRMED-STATUS-TEXT, CURRENT TIMESTAMP)
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY 'Z02349 -- INSERT OF T09 ROW FAILED, SQLCODE '
+                                                   WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                  7020-INSERT-BOOKED-SEAT
+      * SAME T04 INSERT SHAPE AS Z02202'S 7020-INSERT-HELD-SEAT
+      ******************************************************************
+       7020-INSERT-BOOKED-SEAT.
+           MOVE WS-CSV-SEAT-ROW    TO T04-ROW-NUMBER
+           MOVE WS-CSV-SEAT-LETTER TO T04-SEAT-LETTER
+           EXEC SQL
+             INSERT INTO T04_FLIGHT_SEATS
+                (FLIGHT_ID, ROW_NUMBER, SEAT_LETTER, RESERVATION_ID)
+             VALUES
+                (:T05-FLIGHT-ID, :T04-ROW-NUMBER, :T04-SEAT-LETTER,
+                 :T09-RESERVATION-ID)
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY 'Z02349 -- INSERT OF T04 ROW FAILED, SQLCODE '
+                                                   WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                     2900-WRITE-TOTALS
+      ******************************************************************
+       2900-WRITE-TOTALS.
+           MOVE WS-RECORDS-READ         TO WS-TOTALS-READ
+           MOVE WS-RECORDS-REJECTED     TO WS-TOTALS-REJECTED
+           MOVE WS-FLIGHTS-CREATED      TO WS-TOTALS-FLIGHTS
+           MOVE WS-RESERVATIONS-CREATED TO WS-TOTALS-RESERVATIONS
+           DISPLAY ' '
+           DISPLAY WS-TOTALS-LINE1
+           DISPLAY WS-TOTALS-LINE2
+           DISPLAY WS-TOTALS-LINE3
+           DISPLAY WS-TOTALS-LINE4
+           .
+      ******************************************************************
+      *                       9999-EXIT
+      ******************************************************************
+       9999-EXIT.
+           CLOSE BOOKING-FEED-FILE
+           DISPLAY 'Z02349 -- EXTERNAL BOOKING FEED INTAKE ENDING'
+           GOBACK
+           .
