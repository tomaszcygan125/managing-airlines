@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z02348.
+       AUTHOR. OPERATIONS-SYSTEMS-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *
+      * BATCH JOB -- NIGHTLY SEAT INVENTORY RECONCILIATION REPORT
+      *
+      * WALKS EVERY NON-DELETED FLIGHT ON T05_FLIGHT_TABLE AND COMPARES
+      * THE NUMBER OF ROWS HOLDING A SEAT ON T04_FLIGHT_SEATS AGAINST
+      * THE PLANE'S SEATING CAPACITY, T13_TYPE_OF_SEATS_TABLE'S
+      * MAXIMUAL_AMOUNT_OF_SEATS, REACHED THE SAME WAY Z02172'S
+      * C-DIRECT-ONE-WAY-CURSOR JOINS T05 TO T08_TABLE_PLANE_TABLE TO
+      * T13 TO WORK OUT HOW MANY SEATS ARE LEFT ON A FLIGHT.  A FLIGHT
+      * IS ONLY EVER SUPPOSED TO HOLD AS MANY T04 ROWS AS THE PLANE HAS
+      * SEATS (PLUS CT-OVERBOOKING-ALLOWANCE, THE SAME ALLOWANCE
+      * Z02172 ALLOWS WHEN IT OFFERS A FLIGHT), SO ANY FLIGHT WHERE THE
+      * BOOKED COUNT EXCEEDS THAT COMBINED FIGURE IS A SIGN SOMETHING
+      * UPSTREAM OVERSOLD THE FLIGHT OR LEFT DUPLICATE SEAT ROWS
+      * BEHIND, AND IS LISTED HERE FOR OPERATIONS TO INVESTIGATE.
+      *
+      ******************************************************************
+      *                  CHANGE LOG
+      *
+      * 2026-08-09   OSG   INITIAL VERSION
+      * 2026-08-09   OSG   C-SEAT-RECONCILE'S CAPACITY FIGURE IS NOW A
+      *                    CORRELATED SUBQUERY SUMMING EVERY T08 CABIN
+      *                    SECTION ON THE PLANE INSTEAD OF JOINING T08
+      *                    DIRECTLY, WHICH FANNED A MULTI-SECTION
+      *                    PLANE'S FLIGHT OUT INTO ONE ROW PER SECTION
+      *                    AND MULTIPLIED THE BOOKED-SEAT COUNT BY THE
+      *                    SECTION COUNT
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE T05TAB END-EXEC.
+           EXEC SQL INCLUDE T04TAB END-EXEC.
+           EXEC SQL INCLUDE T08TAB END-EXEC.
+           EXEC SQL INCLUDE T13TAB END-EXEC.
+
+           EXEC SQL
+             DECLARE C-SEAT-RECONCILE CURSOR FOR
+             SELECT
+                T05.FLIGHT_ID,
+                T05.FLIGHT_NUMBER,
+                (SELECT COALESCE(SUM(T13S.MAXIMUAL_AMOUNT_OF_SEATS), 0)
+                    FROM T08_TABLE_PLANE_TABLE T08S
+                    INNER JOIN T13_TYPE_OF_SEATS_TABLE T13S ON
+                      T13S.TYPE_OF_SEATS_ID = T08S.TYPE_OF_SEATS_ID
+                   WHERE T08S.PLANE_ID = T05.PLANE_ID),
+                COUNT(T04.FLIGHT_ID)
+             FROM T05_FLIGHT_TABLE T05
+             LEFT JOIN T04_FLIGHT_SEATS T04
+                ON T04.FLIGHT_ID = T05.FLIGHT_ID
+             WHERE T05.FLIGHT_STATUS <> :CT-DELETED-STATUS
+             GROUP BY
+                T05.FLIGHT_ID,
+                T05.FLIGHT_NUMBER,
+                T05.PLANE_ID
+             HAVING COUNT(T04.FLIGHT_ID) >
+                (SELECT COALESCE(SUM(T13S.MAXIMUAL_AMOUNT_OF_SEATS), 0)
+                    FROM T08_TABLE_PLANE_TABLE T08S
+                    INNER JOIN T13_TYPE_OF_SEATS_TABLE T13S ON
+                      T13S.TYPE_OF_SEATS_ID = T08S.TYPE_OF_SEATS_ID
+                   WHERE T08S.PLANE_ID = T05.PLANE_ID)
+                   + :CT-OVERBOOKING-ALLOWANCE
+             ORDER BY T05.FLIGHT_ID
+             FOR FETCH ONLY
+           END-EXEC
+
+       01 WS-DB2-ERROR.
+           05 SW-SQLCODE                    PIC S9(5).
+               88 SO-SQLCODE-OK             VALUE  000   100.
+               88 SO-SQLCODE-NORMAL         VALUE 000.
+               88 SO-SQLCODE-NOT-FOUND      VALUE 100.
+           05 WS-SQLCODE-FORMAT             PIC -(5).
+
+       01 SW-SWITCHES.
+           05 SW-IF-END-OF-CURSOR           PIC X VALUE 'N'.
+               88 SO-END-OF-CURSOR          VALUE 'Y'.
+
+       01 CT-CONSTANTS.
+           05 CT-OVERBOOKING-ALLOWANCE PIC S9(4) COMP VALUE 0.
+           05 CT-DELETED-STATUS.
+               49 CT-DELETED-STATUS-LEN PIC S9(4) COMP VALUE 7.
+               49 CT-DELETED-STATUS-TEXT PIC X(15) VALUE 'DELETED'.
+
+       01 WS-RECONCILE-ROW.
+           05 WS-FLIGHT-ID                  PIC X(08).
+           05 WS-FLIGHT-NUMBER              PIC X(15).
+           05 WS-SEAT-CAPACITY              PIC S9(7) COMP.
+           05 WS-SEATS-BOOKED               PIC S9(7) COMP.
+           05 WS-SEATS-OVER                 PIC S9(7) COMP.
+
+       01 WS-COUNTERS.
+           05 WS-FLIGHTS-FLAGGED            PIC S9(7) COMP VALUE 0.
+
+       01 WS-REPORT-LINE.
+           05 WS-REPORT-FLIGHT-ID           PIC X(08).
+           05 FILLER                        PIC X(2) VALUE SPACE.
+           05 WS-REPORT-FLIGHT-NUMBER       PIC X(15).
+           05 FILLER                        PIC X(2) VALUE SPACE.
+           05 WS-REPORT-CAPACITY            PIC ZZZ,ZZ9.
+           05 FILLER                        PIC X(2) VALUE SPACE.
+           05 WS-REPORT-BOOKED              PIC ZZZ,ZZ9.
+           05 FILLER                        PIC X(2) VALUE SPACE.
+           05 WS-REPORT-OVER                PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *                       0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FLIGHTS
+           PERFORM 9999-EXIT
+           .
+      ******************************************************************
+      *                       1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+           DISPLAY 'Z02348 -- SEAT INVENTORY RECONCILIATION STARTING'
+           DISPLAY 'FLIGHT-ID   FLIGHT-NO  CAPACITY  BOOKED    OVER-BY'
+           EXEC SQL
+             OPEN C-SEAT-RECONCILE
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY 'Z02348 -- OPEN CURSOR FAILED, SQLCODE '
+                                                    WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                    2000-PROCESS-FLIGHTS
+      ******************************************************************
+       2000-PROCESS-FLIGHTS.
+           PERFORM 2010-FETCH-NEXT-FLIGHT
+           PERFORM UNTIL SO-END-OF-CURSOR
+              PERFORM 2020-COMPUTE-OVERAGE
+              PERFORM 2030-WRITE-REPORT-LINE
+              PERFORM 2010-FETCH-NEXT-FLIGHT
+           END-PERFORM
+           EXEC SQL
+             CLOSE C-SEAT-RECONCILE
+           END-EXEC
+           DISPLAY 'Z02348 -- FLIGHTS FLAGGED: ' WS-FLIGHTS-FLAGGED
+           .
+      ******************************************************************
+      *                   2010-FETCH-NEXT-FLIGHT
+      ******************************************************************
+       2010-FETCH-NEXT-FLIGHT.
+           EXEC SQL
+             FETCH C-SEAT-RECONCILE
+             INTO :WS-FLIGHT-ID, :WS-FLIGHT-NUMBER,
+                  :WS-SEAT-CAPACITY, :WS-SEATS-BOOKED
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+              CONTINUE
+           WHEN SO-SQLCODE-NOT-FOUND
+              SET SO-END-OF-CURSOR TO TRUE
+           WHEN OTHER
+              DISPLAY 'Z02348 -- FETCH FAILED, SQLCODE '
+                                                    WS-SQLCODE-FORMAT
+              SET SO-END-OF-CURSOR TO TRUE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                   2020-COMPUTE-OVERAGE
+      ******************************************************************
+       2020-COMPUTE-OVERAGE.
+           COMPUTE WS-SEATS-OVER = WS-SEATS-BOOKED - WS-SEAT-CAPACITY
+           .
+      ******************************************************************
+      *                   2030-WRITE-REPORT-LINE
+      ******************************************************************
+       2030-WRITE-REPORT-LINE.
+           MOVE WS-FLIGHT-ID TO WS-REPORT-FLIGHT-ID
+           MOVE WS-FLIGHT-NUMBER TO WS-REPORT-FLIGHT-NUMBER
+           MOVE WS-SEAT-CAPACITY TO WS-REPORT-CAPACITY
+           MOVE WS-SEATS-BOOKED TO WS-REPORT-BOOKED
+           MOVE WS-SEATS-OVER TO WS-REPORT-OVER
+           DISPLAY WS-REPORT-LINE
+           ADD 1 TO WS-FLIGHTS-FLAGGED
+           .
+      ******************************************************************
+      *                       9999-EXIT
+      ******************************************************************
+       9999-EXIT.
+           DISPLAY 'Z02348 -- SEAT INVENTORY RECONCILIATION ENDING'
+           GOBACK
+           .
