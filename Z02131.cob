@@ -28,8 +28,23 @@
       *   IF USER WILL CHOOSE OPTION '4' THEN PROGRAM Z02271 WILL       
       * BE CALLED                                                       
       *                                                                 
+      *   IF USER WILL CHOOSE OPTION '5' THEN PROGRAM Z02331 WILL       
+      * BE CALLED (NO-FLY LIST MAINTENANCE)                             
       *                                                                 
+      *   IF USER WILL CHOOSE OPTION '6' THEN PROGRAM Z02162 WILL       
+      * BE CALLED (AIRPORT/COUNTRY CODE LOOKUP)                         
       *                                                                 
+      *   IF USER WILL CHOOSE OPTION '7' THEN PROGRAM Z02333 WILL       
+      * BE CALLED (AIRPORT DIRECTORY MAINTENANCE)                       
+      *                                                                 
+      *   IF USER WILL CHOOSE OPTION '8' THEN PROGRAM Z02334 WILL       
+      * BE CALLED (FLEET/SEAT-MAP MAINTENANCE)                          
+      *                                                                 
+      *   IF USER WILL CHOOSE OPTION '9' THEN PROGRAM Z02335 WILL       
+      * BE CALLED (AIRLINE DIRECTORY MAINTENANCE)                       
+      *                                                                 
+      *   IF USER WILL CHOOSE OPTION 'A' THEN PROGRAM Z02336 WILL       
+      * BE CALLED (COUNTRY / SCHENGEN MAINTENANCE)                      
       ******************************************************************
       *                  CHANGE LOG                                     
       *                                                                 
@@ -60,6 +75,12 @@
            05 CT-FINAL-MESSAGE                PIC X(79)                 
                                                  VALUE 'END OF PROGRAM'.
            05 CT-FLIGHT-MANAGMENT-PROG        PIC X(8) VALUE 'Z02271  '.
+           05 CT-NO-FLY-LIST-PROG             PIC X(8) VALUE 'Z02331  '.
+           05 CT-LOOKUP-PROG                  PIC X(8) VALUE 'Z02162  '.
+           05 CT-AIRPORT-MAINT-PROG           PIC X(8) VALUE 'Z02333  '.
+           05 CT-FLEET-MAINT-PROG             PIC X(8) VALUE 'Z02334  '.
+           05 CT-AIRLINE-MAINT-PROG           PIC X(8) VALUE 'Z02335  '.
+           05 CT-COUNTRY-MAINT-PROG           PIC X(8) VALUE 'Z02336  '.
        01 SW-SWITCHES.                                                  
            05 SW-IF-PROGRAM-RUNS-FIRST-TIME               PIC X.        
                88 SO-FIRST-TIME-PROGRAM-RUNS              VALUE 'Y'.    
@@ -67,7 +88,7 @@
            05 SW-WHAT-TYPE-OF-SEND                        PIC X.        
                88 SO-SEND-WHOLE-MAP                       VALUE 'M'.    
                88 SO-SEND-ONLY-DATA                       VALUE 'D'.    
-           05 SW-WHAT-TYPE-OF-FINAL                       PIC X.  
+           05 SW-WHAT-TYPE-OF-FINAL                       PIC X.        
                88 SO-FINAL-WITH-COMMAREA                  VALUE 'C'.    
                88 SO-FINAL-TERMINATION                    VALUE 'F'.    
            05 SW-USER-CHOICE                              PIC X.        
@@ -75,6 +96,12 @@
                88 SO-FIND-A-FLIGHT                        VALUE '2'.    
                88 SO-FIND-BOOKING                         VALUE '3'.    
                88 SO-FLIGHT-MANAGMENT                     VALUE '4'.    
+               88 SO-NO-FLY-LIST-MAINT                    VALUE '5'.    
+               88 SO-CODE-LOOKUP-MAINT                    VALUE '6'.    
+               88 SO-AIRPORT-MAINT                        VALUE '7'.    
+               88 SO-FLEET-MAINT                          VALUE '8'.    
+               88 SO-AIRLINE-MAINT                        VALUE '9'.    
+               88 SO-COUNTRY-MAINT                        VALUE 'A'.    
       ******************************************************************
       *                      PROCEDURE DIVISION                         
       ******************************************************************
@@ -103,7 +130,7 @@
       *                1010-CHECK-IF-FIRST-TIME                         
       *  CHECKS IF TRANSACTION RUNS FOR THE FIRST TIME                  
       ******************************************************************
-       1010-CHECK-IF-FIRST-TIME.        
+       1010-CHECK-IF-FIRST-TIME.                                        
            IF EIBCALEN = 0         THEN                                 
               PERFORM 1005-CICS-IGNORE                                  
               SET SO-FIRST-TIME-PROGRAM-RUNS TO TRUE                    
@@ -139,7 +166,7 @@
            SET SO-FINAL-WITH-COMMAREA TO TRUE                           
            .                                                            
       ******************************************************************
-      *               2002-PROCESS-IF-NOT-FIRST-TIME    
+      *               2002-PROCESS-IF-NOT-FIRST-TIME                    
       * IF THIS IS NOT FIRST TIME PROGRAM WILL CHECK                    
       * WHAT KEY WAS PRESSED BY THE USER                                
       *                                                                 
@@ -175,7 +202,7 @@
            MOVE LOW-VALUES TO MPS1O                                     
            SET SO-SEND-WHOLE-MAP TO TRUE                                
            PERFORM 2100-SEND-THE-MAP                                    
-           .                      
+           .                                                            
       ******************************************************************
       *                    2050-SEND-CLEAN-MAP                          
       ******************************************************************
@@ -211,7 +238,7 @@
            RECEIVE MAP('MPS1') MAPSET('MPS1')                           
            INTO(MPS1I)                                                  
            NOHANDLE                                                     
-           END-EXEC   
+           END-EXEC                                                     
            PERFORM 2200-CHECK-EIBRESP                                   
            MOVE CHOICEI TO SW-USER-CHOICE                               
            .                                                            
@@ -230,6 +257,18 @@
                 PERFORM 2530-CALL-TO-FIND-BOOKING                       
              WHEN SO-FLIGHT-MANAGMENT                                   
                 PERFORM 2540-CALL-TO-FLIGHT-MANAGMENT                   
+             WHEN SO-NO-FLY-LIST-MAINT                                  
+                PERFORM 2550-CALL-TO-NO-FLY-LIST-MAINT                  
+             WHEN SO-CODE-LOOKUP-MAINT                                  
+                PERFORM 2560-CALL-TO-LOOKUP                             
+             WHEN SO-AIRPORT-MAINT                                      
+                PERFORM 2570-CALL-TO-AIRPORT-MAINT                      
+             WHEN SO-FLEET-MAINT                                        
+                PERFORM 2580-CALL-TO-FLEET-MAINT                        
+             WHEN SO-AIRLINE-MAINT                                      
+                PERFORM 2590-CALL-TO-AIRLINE-MAINT                      
+             WHEN SO-COUNTRY-MAINT                                      
+                PERFORM 2600-CALL-TO-COUNTRY-MAINT                      
              WHEN OTHER                                                 
                 MOVE ' YOU NEED TO PROVIDE VALID DATA IN CHOICE FIELD ' 
                 TO WS-Z02141-I-ERROR-MESSAGE(1)                         
@@ -247,7 +286,7 @@
               CONTINUE                                                  
            WHEN DFHRESP(MAPFAIL)                                        
       * CALL DO SE ZEBY WYSWIETLIL WIADOMOSC                            
-              DISPLAY 'MAPFAIL'      
+              DISPLAY 'MAPFAIL'                                         
               MOVE ' YOU NEED TO PROVIDE  DATA IN CHOICE FIELD '        
               TO WS-Z02141-I-ERROR-MESSAGE(1)                           
               PERFORM 2300-CALL-ERROR-ROUTINE                           
@@ -283,7 +322,7 @@
       * THIS PROGRAM WILL BE CALLED IF USER CHOOSE '1' OPTION           
       ******************************************************************
        2510-CALL-TO-BOOK-FLIGHT.                                        
-           SET SO-M-FIRST-WITHOUT TO TRUE    
+           SET SO-M-FIRST-WITHOUT TO TRUE                               
            EXEC CICS                                                    
             XCTL PROGRAM(CT-RESERVATE-FLIGHT-PROG) COMMAREA(WS-ZZEC0215)
            END-EXEC                                                     
@@ -319,7 +358,73 @@
        2540-CALL-TO-FLIGHT-MANAGMENT.                                   
            EXEC CICS                                                    
             XCTL PROGRAM(CT-FLIGHT-MANAGMENT-PROG)                      
-             COMMAREA(WS-ZZEC0215) LENGTH(0)  
+             COMMAREA(WS-ZZEC0215) LENGTH(0)                            
+           END-EXEC                                                     
+           PERFORM 2200-CHECK-EIBRESP                                   
+           .                                                            
+      ******************************************************************
+      *              2550-CALL-TO-NO-FLY-LIST-MAINT                     
+      * THIS PROGRAM WILL BE CALLED IF USER CHOOSE '5' OPTION           
+      ******************************************************************
+       2550-CALL-TO-NO-FLY-LIST-MAINT.                                  
+           EXEC CICS                                                    
+            XCTL PROGRAM(CT-NO-FLY-LIST-PROG)                           
+             COMMAREA(WS-ZZEC0215) LENGTH(0)                            
+           END-EXEC                                                     
+           PERFORM 2200-CHECK-EIBRESP                                   
+           .                                                            
+      ******************************************************************
+      *              2560-CALL-TO-LOOKUP                                
+      * THIS PROGRAM WILL BE CALLED IF USER CHOOSE '6' OPTION           
+      ******************************************************************
+       2560-CALL-TO-LOOKUP.                                             
+           EXEC CICS                                                    
+            XCTL PROGRAM(CT-LOOKUP-PROG)                                
+             COMMAREA(WS-ZZEC0215) LENGTH(0)                            
+           END-EXEC                                                     
+           PERFORM 2200-CHECK-EIBRESP                                   
+           .                                                            
+      ******************************************************************
+      *              2570-CALL-TO-AIRPORT-MAINT                         
+      * THIS PROGRAM WILL BE CALLED IF USER CHOOSE '7' OPTION           
+      ******************************************************************
+       2570-CALL-TO-AIRPORT-MAINT.                                      
+           EXEC CICS                                                    
+            XCTL PROGRAM(CT-AIRPORT-MAINT-PROG)                         
+             COMMAREA(WS-ZZEC0215) LENGTH(0)                            
+           END-EXEC                                                     
+           PERFORM 2200-CHECK-EIBRESP                                   
+           .                                                            
+      ******************************************************************
+      *              2580-CALL-TO-FLEET-MAINT                           
+      * THIS PROGRAM WILL BE CALLED IF USER CHOOSE '8' OPTION           
+      ******************************************************************
+       2580-CALL-TO-FLEET-MAINT.                                        
+           EXEC CICS                                                    
+            XCTL PROGRAM(CT-FLEET-MAINT-PROG)                           
+             COMMAREA(WS-ZZEC0215) LENGTH(0)                            
+           END-EXEC                                                     
+           PERFORM 2200-CHECK-EIBRESP                                   
+           .                                                            
+      ******************************************************************
+      *              2590-CALL-TO-AIRLINE-MAINT                         
+      * THIS PROGRAM WILL BE CALLED IF USER CHOOSE '9' OPTION           
+      ******************************************************************
+       2590-CALL-TO-AIRLINE-MAINT.                                      
+           EXEC CICS                                                    
+            XCTL PROGRAM(CT-AIRLINE-MAINT-PROG)                         
+             COMMAREA(WS-ZZEC0215) LENGTH(0)                            
+           END-EXEC                                                     
+           PERFORM 2200-CHECK-EIBRESP                                   
+           .                                                            
+      ******************************************************************
+      *              2600-CALL-TO-COUNTRY-MAINT                         
+      * THIS PROGRAM WILL BE CALLED IF USER CHOOSE 'A' OPTION           
+      ******************************************************************
+       2600-CALL-TO-COUNTRY-MAINT.                                      
+           EXEC CICS                                                    
+            XCTL PROGRAM(CT-COUNTRY-MAINT-PROG)                         
+             COMMAREA(WS-ZZEC0215) LENGTH(0)                            
            END-EXEC                                                     
            PERFORM 2200-CHECK-EIBRESP                                   
            .                                                            
