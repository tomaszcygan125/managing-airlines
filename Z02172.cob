@@ -33,6 +33,46 @@
       ******************************************************************
       *                         CHANGE LOG                              
       *                                                                 
+      *  2026-08-09  ADDED SUPPORT FOR WS-Z02172-FLEXIBLE-DATES-FLAG,   
+      *              SET BY Z02152 WHEN THE CUSTOMER ASKS FOR NEARBY    
+      *              DATES. 7007-COMPUTE-FLEX-DATE-RANGE WIDENS THE     
+      *              DEPARTURE/ARRIVAL SEARCH WINDOW BY                 
+      *              CT-FLEXIBLE-DATE-WINDOW-DAYS EITHER SIDE OF THE    
+      *              REQUESTED DATE; C-DIRECT-ONE-WAY-CURSOR AND        
+      *              C-DIRECT-2WAY-CURSOR NOW FILTER ON THAT RANGE,     
+      *              AND 2205/2206 (USED BY THE TRANSFER SEARCHES)      
+      *              COMPARE AGAINST THE SAME RANGE INSTEAD OF AN       
+      *              EXACT DATE MATCH                                   
+      *                                                                 
+      *  2026-08-09  T08_TABLE_PLANE_TABLE CAN NOW HOLD MORE THAN ONE   
+      *              ROW PER PLANE_ID (ONE PER CABIN SECTION -- SEE     
+      *              Z02334'S HEADER). EVERY SEATS-REMAINING            
+      *              CALCULATION HERE USED TO JOIN STRAIGHT TO T08/T13  
+      *              AND GROUP ON MAXIMUAL_AMOUNT_OF_SEATS, WHICH ONLY  
+      *              GAVE ONE SECTION'S CAPACITY (AND WOULD HAVE        
+      *              DUPLICATED ROWS HAD IT JOINED TO ALL SECTIONS).    
+      *              CAPACITY IS NOW A CORRELATED SUBQUERY SUMMING      
+      *              MAXIMUAL_AMOUNT_OF_SEATS ACROSS ALL OF THE PLANE'S 
+      *              T08 SECTIONS, SO A MULTI-CLASS PLANE SHOWS ITS     
+      *              FULL SEAT COUNT                                    
+      *                                                                 
+      *  2026-08-09  A FLIGHT MAY NOW CARRY AN OPTIONAL MARKETING/      
+      *              CODESHARE AIRLINE (SEE Z02292'S HEADER). THE       
+      *              DIRECT ONE-WAY SEARCH PATH (C-DIRECT-ONE-WAY-      
+      *              CURSOR/7006-FETCH-DIRECT-CURSOR-1WAY/2020-WRITE-   
+      *              DIRECT-ONE-WAY/2023-ONE-WAY-QUEUE-TO-SCREEN) NOW   
+      *              CARRIES T05.MARKETING_AIRLINE_CODE THROUGH TO THE  
+      *              RESULT LIST AND SHOWS THE MARKETING FLIGHT NUMBER  
+      *              ALONGSIDE THE OPERATING CARRIER WHEN THE FLIGHT IS 
+      *              A CODESHARE. THE TRANSFER AND ROUND-TRIP SEARCH    
+      *              PATHS ARE NOT THREADED WITH THIS -- THEY SHARE NO  
+      *              CODE WITH THE DIRECT ONE-WAY PATH AND THE MAIN     
+      *              DIRECT-FLIGHT RESULT LIST ALREADY SATISFIES THE    
+      *              NEED TO SEE CODESHARE INFORMATION ON A SEARCH.     
+      *              NEW MAP FIELD ADDED TO ZZMP0217/MP0217 FOR THIS:   
+      *              MKTFLTNO (MARKETING FLIGHT NUMBER, BLANK WHEN THE  
+      *              FLIGHT IS NOT A CODESHARE)                         
+      *                                                                 
       ******************************************************************
       ******************************************************************
       *                         DATA DIVISION                           
@@ -69,43 +109,46 @@
                88 SO-7020-PARA              VALUE '7020'.               
                88 SO-7021-PARA              VALUE '7021'.               
                88 SO-7022-PARA              VALUE '7022'.               
-               88 SO-7023-PARA              VALUE '7023'.    
-               88 SO-7024-PARA              VALUE '7024'.      
-               88 SO-7025-PARA              VALUE '7025'.      
-               88 SO-7026-PARA              VALUE '7026'.      
-               88 SO-7027-PARA              VALUE '7027'.      
-               88 SO-7028-PARA              VALUE '7028'.      
-               88 SO-7029-PARA              VALUE '7029'.      
-               88 SO-7030-PARA              VALUE '7030'.      
-               88 SO-7031-PARA              VALUE '7031'.      
-               88 SO-7032-PARA              VALUE '7032'.      
-               88 SO-7033-PARA              VALUE '7033'.      
-               88 SO-7034-PARA              VALUE '7034'.      
-               88 SO-7035-PARA              VALUE '7035'.      
-               88 SO-7036-PARA              VALUE '7036'.      
-               88 SO-7037-PARA              VALUE '7037'.      
-               88 SO-7038-PARA              VALUE '7038'.      
-               88 SO-7039-PARA              VALUE '7039'.      
-               88 SO-7040-PARA              VALUE '7040'.      
-               88 SO-7041-PARA              VALUE '7041'.      
-               88 SO-7042-PARA              VALUE '7042'.      
-               88 SO-7043-PARA              VALUE '7043'.      
-               88 SO-7044-PARA              VALUE '7044'.      
-               88 SO-7045-PARA              VALUE '7045'.      
-               88 SO-7046-PARA              VALUE '7046'.      
-               88 SO-7047-PARA              VALUE '7047'.      
-               88 SO-7048-PARA              VALUE '7048'.      
-               88 SO-7049-PARA              VALUE '7049'.      
-               88 SO-7050-PARA              VALUE '7050'.      
-               88 SO-7051-PARA              VALUE '7051'.      
-               88 SO-7052-PARA              VALUE '7052'.      
-               88 SO-7053-PARA              VALUE '7053'.      
-               88 SO-7054-PARA              VALUE '7054'.      
-               88 SO-7055-PARA              VALUE '7055'.      
-               88 SO-7056-PARA              VALUE '7056'.      
-               88 SO-7201-PARA              VALUE '7201'.      
-               88 SO-7202-PARA              VALUE '7202'.      
-               88 SO-7203-PARA              VALUE '7203'.    
+               88 SO-7023-PARA              VALUE '7023'.               
+               88 SO-7024-PARA              VALUE '7024'.               
+               88 SO-7025-PARA              VALUE '7025'.               
+               88 SO-7026-PARA              VALUE '7026'.               
+               88 SO-7027-PARA              VALUE '7027'.               
+               88 SO-7028-PARA              VALUE '7028'.               
+               88 SO-7029-PARA              VALUE '7029'.               
+               88 SO-7030-PARA              VALUE '7030'.               
+               88 SO-7031-PARA              VALUE '7031'.               
+               88 SO-7032-PARA              VALUE '7032'.               
+               88 SO-7033-PARA              VALUE '7033'.               
+               88 SO-7034-PARA              VALUE '7034'.               
+               88 SO-7035-PARA              VALUE '7035'.               
+               88 SO-7036-PARA              VALUE '7036'.               
+               88 SO-7037-PARA              VALUE '7037'.               
+               88 SO-7038-PARA              VALUE '7038'.               
+               88 SO-7039-PARA              VALUE '7039'.               
+               88 SO-7040-PARA              VALUE '7040'.               
+               88 SO-7041-PARA              VALUE '7041'.               
+               88 SO-7042-PARA              VALUE '7042'.               
+               88 SO-7043-PARA              VALUE '7043'.               
+               88 SO-7044-PARA              VALUE '7044'.               
+               88 SO-7045-PARA              VALUE '7045'.               
+               88 SO-7046-PARA              VALUE '7046'.               
+               88 SO-7047-PARA              VALUE '7047'.               
+               88 SO-7048-PARA              VALUE '7048'.               
+               88 SO-7049-PARA              VALUE '7049'.               
+               88 SO-7050-PARA              VALUE '7050'.               
+               88 SO-7051-PARA              VALUE '7051'.               
+               88 SO-7052-PARA              VALUE '7052'.               
+               88 SO-7053-PARA              VALUE '7053'.               
+               88 SO-7054-PARA              VALUE '7054'.               
+               88 SO-7055-PARA              VALUE '7055'.               
+               88 SO-7056-PARA              VALUE '7056'.               
+               88 SO-7095-PARA              VALUE '7095'.               
+               88 SO-7096-PARA              VALUE '7096'.               
+               88 SO-7097-PARA              VALUE '7097'.               
+               88 SO-7201-PARA              VALUE '7201'.               
+               88 SO-7202-PARA              VALUE '7202'.               
+               88 SO-7203-PARA              VALUE '7203'.               
                88 SO-7204-PARA              VALUE '7204'.               
                88 SO-7205-PARA              VALUE '7205'.               
                88 SO-7206-PARA              VALUE '7206'.               
@@ -135,8 +178,13 @@
                88 SO-7230-PARA              VALUE '7230'.               
                88 SO-7231-PARA              VALUE '7231'.               
                88 SO-7301-PARA              VALUE '7301'.               
+               88 SO-9050-PARA              VALUE '9050'.               
+       01 WS-LOG-FIELDS.                                                
+           05 WS-LOG-ACTION-TEXT            PIC X(20).                  
+           05 WS-LOG-ENTITY-KEY             PIC X(20).                  
        01 CT-CONSTANTS.                                                 
            05 CT-MAXIMAL-AMOUNT-OF-2WAY          PIC S9(4) COMP VALUE 4.
+           05 CT-MULTI-CITY-MAX-LEGS             PIC S9(1) COMP VALUE 4.
            05 CT-PI-VALUE          PIC 9(1)V9(6) COMP VALUE 3.141592.   
            05 CT-THIS-PROGRAM-NAME         PIC X(8) VALUE 'Z02172  '.   
            05 CT-ERROR-ROUTINE-NAME        PIC X(8) VALUE 'Z02141  '.   
@@ -153,6 +201,8 @@
            05 CT-EMPTY-FIELD   PIC X(15) VALUE 'XXXXXXXXXXXXXX'.        
            05 CT-1-HOUR        PIC S9(9) COMP VALUE 3600.               
            05 CT-15-HOURS      PIC S9(9) COMP VALUE 54000.              
+           05 CT-OVERBOOKING-ALLOWANCE PIC S9(4) COMP VALUE 0.          
+           05 CT-FLEXIBLE-DATE-WINDOW-DAYS PIC S9(4) COMP VALUE 3.      
            05 CT-DELETED-STATUS.                                        
                49 CT-DELETED-STATUS-LEN PIC S9(4) COMP VALUE 7.         
                49 CT-DELETED-STATUS-TEXT PIC X(15) VALUE 'DELETED'.     
@@ -177,115 +227,116 @@
                15 SECOND-ARV-YEAR   PIC 9(4).                           
                15 FILLER       PIC X VALUE '-'.                         
                15 SECOND-ARV-MONTH    PIC 9(2).                         
-               15 FILLER       PIC X VALUE '-'.
-               15 SECOND-ARV-DAY      PIC 9(2).                 
-             10 FILLER       PIC X VALUE '-'.                   
-             10 WS-SECOND-ARRIVAL-TIME.                         
-               15 SECOND-ARV-HOUR     PIC 9(2).                 
-               15 FILLER      PIC X VALUE '.'.                  
-               15 SECOND-ARV-MINUTE   PIC 9(2).                 
-               10 FILLER       PIC X VALUE '.'.                 
-               10 SECOND-ARV-SECOND   PIC 9(2).                 
-               10 FILLER       PIC X VALUE '.'.                 
-               10 SECOND-ARV-MICROSEC PIC 9(6).                 
-       01 WS-FIRST-ARRIVAL-TIMESTAMP.                           
-             10 WS-FIRST-ARRIVAL-DATE.                          
-               15 FIRST-ARV-YEAR   PIC 9(4).                    
-               15 FILLER       PIC X VALUE '-'.                 
-               15 FIRST-ARV-MONTH    PIC 9(2).                  
-               15 FILLER       PIC X VALUE '-'.                 
-               15 FIRST-ARV-DAY      PIC 9(2).                  
-             10 FILLER       PIC X VALUE '-'.                   
-             10 WS-FIRST-ARRIVAL-TIME.                          
-               15 FIRST-ARV-HOUR     PIC 9(2).                  
-               15 FILLER      PIC X VALUE '.'.                  
-               15 FIRST-ARV-MINUTE   PIC 9(2).                  
-               10 FILLER       PIC X VALUE '.'.                 
-               10 FIRST-ARV-SECOND   PIC 9(2).                  
-               10 FILLER       PIC X VALUE '.'.                 
-               10 FIRST-ARV-MICROSEC PIC 9(6).                  
-       01 WS-SEC-DEARTURE-TIMESTAMP.                            
-             10 WS-SECOND-DEPARTURE-DATE.                       
-               15 SECOND-DEP-YEAR   PIC 9(4).                   
-               15 FILLER       PIC X VALUE '-'.                 
-               15 SECOND-DEP-MONTH    PIC 9(2).                 
-               15 FILLER       PIC X VALUE '-'.                 
-               15 SECOND-DEP-DAY      PIC 9(2).                 
-             10 FILLER       PIC X VALUE '-'.                   
-             10 WS-SECOND-DEPARTURE-TIME.                       
-               15 SECOND-DEP-HOUR     PIC 9(2).  
-               15 FILLER      PIC X VALUE '.'.                         
-               15 SECOND-DEP-MINUTE   PIC 9(2).                        
-               10 FILLER       PIC X VALUE '.'.                        
-               10 SECOND-DEP-SECOND   PIC 9(2).                        
-               10 FILLER       PIC X VALUE '.'.                        
-               10 SECOND-DEP-MICROSEC PIC 9(6).                        
-      * BEGINING OF QUEUE1                                             
-       01 WS-ONE-WAY-Q-STRUCTURE.                                      
+               15 FILLER       PIC X VALUE '-'.                         
+               15 SECOND-ARV-DAY      PIC 9(2).                         
+             10 FILLER       PIC X VALUE '-'.                           
+             10 WS-SECOND-ARRIVAL-TIME.                                 
+               15 SECOND-ARV-HOUR     PIC 9(2).                         
+               15 FILLER      PIC X VALUE '.'.                          
+               15 SECOND-ARV-MINUTE   PIC 9(2).                         
+               10 FILLER       PIC X VALUE '.'.                         
+               10 SECOND-ARV-SECOND   PIC 9(2).                         
+               10 FILLER       PIC X VALUE '.'.                         
+               10 SECOND-ARV-MICROSEC PIC 9(6).                         
+       01 WS-FIRST-ARRIVAL-TIMESTAMP.                                   
+             10 WS-FIRST-ARRIVAL-DATE.                                  
+               15 FIRST-ARV-YEAR   PIC 9(4).                            
+               15 FILLER       PIC X VALUE '-'.                         
+               15 FIRST-ARV-MONTH    PIC 9(2).                          
+               15 FILLER       PIC X VALUE '-'.                         
+               15 FIRST-ARV-DAY      PIC 9(2).                          
+             10 FILLER       PIC X VALUE '-'.                           
+             10 WS-FIRST-ARRIVAL-TIME.                                  
+               15 FIRST-ARV-HOUR     PIC 9(2).                          
+               15 FILLER      PIC X VALUE '.'.                          
+               15 FIRST-ARV-MINUTE   PIC 9(2).                          
+               10 FILLER       PIC X VALUE '.'.                         
+               10 FIRST-ARV-SECOND   PIC 9(2).                          
+               10 FILLER       PIC X VALUE '.'.                         
+               10 FIRST-ARV-MICROSEC PIC 9(6).                          
+       01 WS-SEC-DEARTURE-TIMESTAMP.                                    
+             10 WS-SECOND-DEPARTURE-DATE.                               
+               15 SECOND-DEP-YEAR   PIC 9(4).                           
+               15 FILLER       PIC X VALUE '-'.                         
+               15 SECOND-DEP-MONTH    PIC 9(2).                         
+               15 FILLER       PIC X VALUE '-'.                         
+               15 SECOND-DEP-DAY      PIC 9(2).                         
+             10 FILLER       PIC X VALUE '-'.                           
+             10 WS-SECOND-DEPARTURE-TIME.                               
+               15 SECOND-DEP-HOUR     PIC 9(2).                         
+               15 FILLER      PIC X VALUE '.'.                          
+               15 SECOND-DEP-MINUTE   PIC 9(2).                         
+               10 FILLER       PIC X VALUE '.'.                         
+               10 SECOND-DEP-SECOND   PIC 9(2).                         
+               10 FILLER       PIC X VALUE '.'.                         
+               10 SECOND-DEP-MICROSEC PIC 9(6).                         
+      * BEGINING OF QUEUE1                                              
+       01 WS-ONE-WAY-Q-STRUCTURE.                                       
                                                                        
-           05 QUEUE-FLIGHT-NUMBER          PIC X(15).                  
-           05 QUEUE-FLIGHT-ID              PIC X(15).                  
-           05 QUEUE-DEPARTURE-AIRPORT-CODE PIC X(3).                   
-           05 QUEUE-DEPARTURE-TIMESTAMP.                               
-             10 ONE-WAY-Q-DATE-DEP.                                    
-               15 ONE-WAY-Q-DEP-YEAR PIC 9(4).                         
-               15 FILLER       PIC X VALUE '-'.                        
-               15 ONE-WAY-Q-DEP-MONTH  PIC 9(2).                       
-               15 FILLER       PIC X VALUE '-'.                        
-               15 ONE-WAY-Q-DEP-DAY    PIC 9(2).                       
-             10 FILLER       PIC X VALUE '-'.                          
-             10 ONE-WAY-Q-TIME-DEP.                                    
-               15 ONE-WAY-Q-DEP-HOUR   PIC 9(2).                       
-               15 FILLER      PIC X VALUE '.'.                         
-               15 ONE-WAY-Q-DEP-MINUTE PIC 9(2).                       
-             10 FILLER       PIC X VALUE '.'.                          
-             10 ONE-WAY-Q-DEP-SECOND PIC 9(2).                         
-             10 FILLER       PIC X VALUE '.'.                          
-             10 ONE-WAY-Q-DEP-MICROSEC PIC 9(6).                       
-           05 QUEUE-ARRIVAL-AIRPORT-CODE   PIC X(3).                   
-           05 QUEUE-ARRIVAL-TIMESTAMP.                                 
-             10 ONE-WAY-Q-ARV-DATE.                                    
-               15 ONE-WAY-Q-ARV-YEAR PIC 9(4).                         
-               15 FILLER       PIC X VALUE '-'.                        
-               15 ONE-WAY-Q-ARV-MONTH  PIC 9(2).                       
-               15 FILLER       PIC X VALUE '-'.                        
-               15 ONE-WAY-Q-ARV-DAY    PIC 9(2).    
-             10 FILLER       PIC X VALUE '-'.                          
-             10 ONE-WAY-Q-ARV-TIME.                                    
-               15 ONE-WAY-Q-ARV-HOUR   PIC 9(2).                       
-               15 FILLER      PIC X VALUE '.'.                         
-               15 ONE-WAY-Q-ARV-MINUTE PIC 9(2).                       
-             10 FILLER       PIC X VALUE '.'.                          
-             10 ONE-WAY-Q-ARV-SECOND PIC 9(2).                         
-             10 FILLER       PIC X VALUE '.'.                          
-             10 ONE-WAY-Q-ARV-MICROSEC PIC 9(6).                       
-           05 QUEUE-AIRLINE-CODE           PIC X(3).                   
-           05 QUEUE-TRANSFER-NUMBER        PIC X(2).                   
-      * THIS VARIABLE STORES INFORMATION ABOUT AMOUNT OF FREE SEATS    
-      * FOR MAIN (FIRST FLIGHT)                                        
-           05 ONE-WAY-Q-FREE-SEATS         PIC S9(4) COMP.             
-      * THIS TABLE STORES INFORMATIONS ABOUT TRANSFER FLIGHTS          
+           05 QUEUE-FLIGHT-NUMBER          PIC X(15).                   
+           05 QUEUE-FLIGHT-ID              PIC X(15).                   
+           05 QUEUE-DEPARTURE-AIRPORT-CODE PIC X(3).                    
+           05 QUEUE-DEPARTURE-TIMESTAMP.                                
+             10 ONE-WAY-Q-DATE-DEP.                                     
+               15 ONE-WAY-Q-DEP-YEAR PIC 9(4).                          
+               15 FILLER       PIC X VALUE '-'.                         
+               15 ONE-WAY-Q-DEP-MONTH  PIC 9(2).                        
+               15 FILLER       PIC X VALUE '-'.                         
+               15 ONE-WAY-Q-DEP-DAY    PIC 9(2).                        
+             10 FILLER       PIC X VALUE '-'.                           
+             10 ONE-WAY-Q-TIME-DEP.                                     
+               15 ONE-WAY-Q-DEP-HOUR   PIC 9(2).                        
+               15 FILLER      PIC X VALUE '.'.                          
+               15 ONE-WAY-Q-DEP-MINUTE PIC 9(2).                        
+             10 FILLER       PIC X VALUE '.'.                           
+             10 ONE-WAY-Q-DEP-SECOND PIC 9(2).                          
+             10 FILLER       PIC X VALUE '.'.                           
+             10 ONE-WAY-Q-DEP-MICROSEC PIC 9(6).                        
+           05 QUEUE-ARRIVAL-AIRPORT-CODE   PIC X(3).                    
+           05 QUEUE-ARRIVAL-TIMESTAMP.                                  
+             10 ONE-WAY-Q-ARV-DATE.                                     
+               15 ONE-WAY-Q-ARV-YEAR PIC 9(4).                          
+               15 FILLER       PIC X VALUE '-'.                         
+               15 ONE-WAY-Q-ARV-MONTH  PIC 9(2).                        
+               15 FILLER       PIC X VALUE '-'.                         
+               15 ONE-WAY-Q-ARV-DAY    PIC 9(2).                        
+             10 FILLER       PIC X VALUE '-'.                           
+             10 ONE-WAY-Q-ARV-TIME.                                     
+               15 ONE-WAY-Q-ARV-HOUR   PIC 9(2).                        
+               15 FILLER      PIC X VALUE '.'.                          
+               15 ONE-WAY-Q-ARV-MINUTE PIC 9(2).                        
+             10 FILLER       PIC X VALUE '.'.                           
+             10 ONE-WAY-Q-ARV-SECOND PIC 9(2).                          
+             10 FILLER       PIC X VALUE '.'.                           
+             10 ONE-WAY-Q-ARV-MICROSEC PIC 9(6).                        
+           05 QUEUE-AIRLINE-CODE           PIC X(3).                    
+           05 QUEUE-MARKETING-AIRLINE-CODE PIC X(3).                    
+           05 QUEUE-TRANSFER-NUMBER        PIC X(2).                    
+      * THIS VARIABLE STORES INFORMATION ABOUT AMOUNT OF FREE SEATS     
+      * FOR MAIN (FIRST FLIGHT)                                         
+           05 ONE-WAY-Q-FREE-SEATS         PIC S9(4) COMP.              
+      * THIS TABLE STORES INFORMATIONS ABOUT TRANSFER FLIGHTS           
                                                                        
-           05 ONE-WAY-Q-ADDITIONAL-FLIGHTS OCCURS 5 TIMES.             
-              10 ONE-WAY-Q-FLIGHT-ID       PIC X(15).                  
-              10 ONE-WAY-Q-FREE-SEATS-T    PIC S9(4) COMP.             
-      * END OF QUEUE1                                                  
-       01 WS-FIRST-QUEUE-STRUCTURE.                                    
+           05 ONE-WAY-Q-ADDITIONAL-FLIGHTS OCCURS 5 TIMES.              
+              10 ONE-WAY-Q-FLIGHT-ID       PIC X(15).                   
+              10 ONE-WAY-Q-FREE-SEATS-T    PIC S9(4) COMP.              
+      * END OF QUEUE1                                                   
+       01 WS-FIRST-QUEUE-STRUCTURE.                                     
                                                                        
-           05 QUEUE-F-FLIGHT-NUMBER          PIC X(15).                
-           05 QUEUE-F-FIRST-FLIGHT-ID        PIC X(15).                
-           05 QUEUE-F-DEPARTURE-AIRPORT-CODE PIC X(3).                 
-           05 QUEUE-F-DEPARTURE-TIMESTAMP.                             
-             10 QUEUE-F-DATE-DEP.                                      
-               15 QUEUE-F-DEP-YEAR   PIC 9(4).                         
-               15 FILLER       PIC X VALUE '-'.                        
-               15 QUEUE-F-DEP-MONTH    PIC 9(2).                       
-               15 FILLER       PIC X VALUE '-'.                        
-               15 QUEUE-F-DEP-DAY      PIC 9(2).                       
-             10 FILLER       PIC X VALUE '-'.                          
-             10 QUEUE-F-TIME-DEP.                                      
-               15 QUEUE-F-DEP-HOUR     PIC 9(2).                       
-               15 FILLER      PIC X VALUE '.'.      
+           05 QUEUE-F-FLIGHT-NUMBER          PIC X(15).                 
+           05 QUEUE-F-FIRST-FLIGHT-ID        PIC X(15).                 
+           05 QUEUE-F-DEPARTURE-AIRPORT-CODE PIC X(3).                  
+           05 QUEUE-F-DEPARTURE-TIMESTAMP.                              
+             10 QUEUE-F-DATE-DEP.                                       
+               15 QUEUE-F-DEP-YEAR   PIC 9(4).                          
+               15 FILLER       PIC X VALUE '-'.                         
+               15 QUEUE-F-DEP-MONTH    PIC 9(2).                        
+               15 FILLER       PIC X VALUE '-'.                         
+               15 QUEUE-F-DEP-DAY      PIC 9(2).                        
+             10 FILLER       PIC X VALUE '-'.                           
+             10 QUEUE-F-TIME-DEP.                                       
+               15 QUEUE-F-DEP-HOUR     PIC 9(2).                        
+               15 FILLER      PIC X VALUE '.'.                          
                15 QUEUE-F-DEP-MINUTE   PIC 9(2).                        
              10 FILLER       PIC X VALUE '.'.                           
              10 QUEUE-F-DEP-SECOND   PIC 9(2).                          
@@ -321,43 +372,43 @@
       * END OF QUEUE1                                                   
        01 WS-SECOND-QUEUE-STRUCTURE.                                    
                                                                         
-           05 QUEUE-S-FLIGHT-NUMBER          PIC X(15).         
-           05 QUEUE-S-FIRST-FLIGHT-ID        PIC X(15).               
-           05 QUEUE-S-DEPARTURE-AIRPORT-CODE PIC X(3).                
-           05 QUEUE-S-DEPARTURE-TIMESTAMP.                            
-             10 QUEUE-S-DATE-DEP.                                     
-               15 QUEUE-S-DEP-YEAR   PIC 9(4).                        
-               15 FILLER       PIC X VALUE '-'.                       
-               15 QUEUE-S-DEP-MONTH    PIC 9(2).                      
-               15 FILLER       PIC X VALUE '-'.                       
-               15 QUEUE-S-DEP-DAY      PIC 9(2).                      
-             10 FILLER       PIC X VALUE '-'.                         
-             10 QUEUE-S-TIME-DEP.                                     
-               15 QUEUE-S-DEP-HOUR     PIC 9(2).                      
-               15 FILLER      PIC X VALUE '.'.                        
-               15 QUEUE-S-DEP-MINUTE   PIC 9(2).                      
-             10 FILLER       PIC X VALUE '.'.                         
-             10 QUEUE-S-DEP-SECOND   PIC 9(2).                        
-             10 FILLER       PIC X VALUE '.'.                         
-             10 QUEUE-S-DEP-MICROSEC PIC 9(6).                        
-           05 QUEUE-S-RRIVAL-AIRPORT-CODE   PIC X(3).                 
-           05 QUEUE-S-ARRIVAL-TIMESTAMP.                              
-             10 QUEUE-S-ARV-DATE.                                     
-               15 QUEUE-S-ARV-YEAR   PIC 9(4).                        
-               15 FILLER       PIC X VALUE '-'.                       
-               15 QUEUE-S-ARV-MONTH    PIC 9(2).                      
-               15 FILLER       PIC X VALUE '-'.                       
-               15 QUEUE-S-ARV-DAY      PIC 9(2).                      
-             10 FILLER       PIC X VALUE '-'.                         
-             10 QUEUE-S-ARV-TIME.                                     
-               15 QUEUE-S-ARV-HOUR     PIC 9(2).                      
-               15 FILLER      PIC X VALUE '.'.                        
-               15 QUEUE-S-ARV-MINUTE   PIC 9(2).                      
-             10 FILLER       PIC X VALUE '.'.                         
-             10 QUEUE-S-ARV-SECOND   PIC 9(2).                        
-             10 FILLER       PIC X VALUE '.'.                         
-             10 QUEUE-S-ARV-MICROSEC PIC 9(6).                        
-           05 QUEUE-S-AIRLINE-CODE           PIC X(3).   
+           05 QUEUE-S-FLIGHT-NUMBER          PIC X(15).                 
+           05 QUEUE-S-FIRST-FLIGHT-ID        PIC X(15).                 
+           05 QUEUE-S-DEPARTURE-AIRPORT-CODE PIC X(3).                  
+           05 QUEUE-S-DEPARTURE-TIMESTAMP.                              
+             10 QUEUE-S-DATE-DEP.                                       
+               15 QUEUE-S-DEP-YEAR   PIC 9(4).                          
+               15 FILLER       PIC X VALUE '-'.                         
+               15 QUEUE-S-DEP-MONTH    PIC 9(2).                        
+               15 FILLER       PIC X VALUE '-'.                         
+               15 QUEUE-S-DEP-DAY      PIC 9(2).                        
+             10 FILLER       PIC X VALUE '-'.                           
+             10 QUEUE-S-TIME-DEP.                                       
+               15 QUEUE-S-DEP-HOUR     PIC 9(2).                        
+               15 FILLER      PIC X VALUE '.'.                          
+               15 QUEUE-S-DEP-MINUTE   PIC 9(2).                        
+             10 FILLER       PIC X VALUE '.'.                           
+             10 QUEUE-S-DEP-SECOND   PIC 9(2).                          
+             10 FILLER       PIC X VALUE '.'.                           
+             10 QUEUE-S-DEP-MICROSEC PIC 9(6).                          
+           05 QUEUE-S-RRIVAL-AIRPORT-CODE   PIC X(3).                   
+           05 QUEUE-S-ARRIVAL-TIMESTAMP.                                
+             10 QUEUE-S-ARV-DATE.                                       
+               15 QUEUE-S-ARV-YEAR   PIC 9(4).                          
+               15 FILLER       PIC X VALUE '-'.                         
+               15 QUEUE-S-ARV-MONTH    PIC 9(2).                        
+               15 FILLER       PIC X VALUE '-'.                         
+               15 QUEUE-S-ARV-DAY      PIC 9(2).                        
+             10 FILLER       PIC X VALUE '-'.                           
+             10 QUEUE-S-ARV-TIME.                                       
+               15 QUEUE-S-ARV-HOUR     PIC 9(2).                        
+               15 FILLER      PIC X VALUE '.'.                          
+               15 QUEUE-S-ARV-MINUTE   PIC 9(2).                        
+             10 FILLER       PIC X VALUE '.'.                           
+             10 QUEUE-S-ARV-SECOND   PIC 9(2).                          
+             10 FILLER       PIC X VALUE '.'.                           
+             10 QUEUE-S-ARV-MICROSEC PIC 9(6).                          
+           05 QUEUE-S-AIRLINE-CODE           PIC X(3).                  
            05 QUEUE-S-TRANSFER-NUMBER        PIC X(2).                  
       * THIS VARIABLE STORES INFORMATION ABOUT AMOUNT OF FREE SEATS     
       * FOR MAIN (FIRST FLIGHT)                                         
@@ -393,43 +444,43 @@
            05 2WAY-DIR-FLIGHT-TO-ARV-TIME      PIC X(10).               
            05 2WAY-DIR-FLIGHT-FROM-NUMBER      PIC X(15).               
            05 2WAY-DIR-FLIGHT-FROM-ID          PIC X(15).               
-           05 2WAY-DIR-FLIGHT-FROM-DEP-DATE    PIC X(10).  
-           05 2WAY-DIR-FLIGHT-FROM-DEP-TIME    PIC X(5).               
-           05 2WAY-DIR-FLIGHT-FROM-ARV-DATE    PIC X(10).              
-           05 2WAY-DIR-FLIGHT-FROM-ARV-TIME    PIC X(10).              
-           05 2WAY-DIR-DEPARTURE-AIRPORT       PIC X(3).               
-           05 2WAY-DIR-ARRIVAL-AIRPORT         PIC X(3).               
-           05 2WAY-DIR-TO-FLIGHT-SEATS         PIC S9(4) COMP.         
-           05 2WAY-DIR-FROM-FLIGHT-SEATS       PIC S9(4) COMP.         
-           05 2WAY-DIR-TO-FLIGHT-AIRLINE       PIC X(3).               
-           05 2WAY-DIR-FROM-FLIGHT-AIRLINE     PIC X(3).               
-           05 2WAY-DIR-NUMBER-OF-TRANSFERS     PIC 9(2).               
-       01 WS-TO-AND-FROM-Q-STRUCTURE.                                  
-           05 QUEUE-6-FIRST-TO-NUMBER          PIC X(15).              
-           05 QUEUE-6-FIRST-FROM-NUMBER        PIC X(15).              
-           05 QUEUE-6-FLIGHT-TO-DEP-DATE       PIC X(10).              
-           05 QUEUE-6-FLIGHT-TO-DEP-TIME       PIC X(5).               
-           05 QUEUE-6-FLIGHT-TO-ARV-DATE       PIC X(10).              
-           05 QUEUE-6-FLIGHT-TO-ARV-TIME       PIC X(10).              
-           05 QUEUE-6-FLIGHT-FROM-DEP-DATE     PIC X(10).              
-           05 QUEUE-6-FLIGHT-FROM-DEP-TIME     PIC X(5).               
-           05 QUEUE-6-FLIGHT-FROM-ARV-DATE     PIC X(10).              
-           05 QUEUE-6-FLIGHT-FROM-ARV-TIME     PIC X(10).              
-           05 QUEUE-6-DEPARTURE-AIRPORT        PIC X(3).               
-           05 QUEUE-6-ARRIVAL-AIRPORT          PIC X(3).               
-           05 QUEUE-6-NUMBER-OF-TO-TRANSFERS   PIC 9(2).               
-           05 QUEUE-6-NUMBER-OF-FR-TRANSFERS PIC 9(2).                 
-           05 QUEUE-6-SUBFLIGHT-TO-TABLE OCCURS 6 TIMES.               
-              10 QUEUE-6-TO-FLIGHT-ID          PIC X(15).              
-              10 QUEUE-6-TO-FREE-SEATS         PIC S9(4) COMP.         
-           05 QUEUE-6-SUBFLIGHT-FROM-TABLE OCCURS 6 TIMES.             
-              10 QUEUE-6-FROM-FLIGHT-ID        PIC X(15).              
-              10 QUEUE-6-FROM-FREE-SEATS       PIC S9(4) COMP.         
-       01 WS-DB2-DATA.                                                 
-           05 WS-TO-FLIGHT-ID.                                         
-               49 WS-TO-FLIGHT-ID-LEN          PIC S9(4) COMP.         
-               49 WS-TO-FLIGHT-ID-TEXT         PIC X(15).              
-           05 WS-TO-FLIGHT-NUMBER.   
+           05 2WAY-DIR-FLIGHT-FROM-DEP-DATE    PIC X(10).               
+           05 2WAY-DIR-FLIGHT-FROM-DEP-TIME    PIC X(5).                
+           05 2WAY-DIR-FLIGHT-FROM-ARV-DATE    PIC X(10).               
+           05 2WAY-DIR-FLIGHT-FROM-ARV-TIME    PIC X(10).               
+           05 2WAY-DIR-DEPARTURE-AIRPORT       PIC X(3).                
+           05 2WAY-DIR-ARRIVAL-AIRPORT         PIC X(3).                
+           05 2WAY-DIR-TO-FLIGHT-SEATS         PIC S9(4) COMP.          
+           05 2WAY-DIR-FROM-FLIGHT-SEATS       PIC S9(4) COMP.          
+           05 2WAY-DIR-TO-FLIGHT-AIRLINE       PIC X(3).                
+           05 2WAY-DIR-FROM-FLIGHT-AIRLINE     PIC X(3).                
+           05 2WAY-DIR-NUMBER-OF-TRANSFERS     PIC 9(2).                
+       01 WS-TO-AND-FROM-Q-STRUCTURE.                                   
+           05 QUEUE-6-FIRST-TO-NUMBER          PIC X(15).               
+           05 QUEUE-6-FIRST-FROM-NUMBER        PIC X(15).               
+           05 QUEUE-6-FLIGHT-TO-DEP-DATE       PIC X(10).               
+           05 QUEUE-6-FLIGHT-TO-DEP-TIME       PIC X(5).                
+           05 QUEUE-6-FLIGHT-TO-ARV-DATE       PIC X(10).               
+           05 QUEUE-6-FLIGHT-TO-ARV-TIME       PIC X(10).               
+           05 QUEUE-6-FLIGHT-FROM-DEP-DATE     PIC X(10).               
+           05 QUEUE-6-FLIGHT-FROM-DEP-TIME     PIC X(5).                
+           05 QUEUE-6-FLIGHT-FROM-ARV-DATE     PIC X(10).               
+           05 QUEUE-6-FLIGHT-FROM-ARV-TIME     PIC X(10).               
+           05 QUEUE-6-DEPARTURE-AIRPORT        PIC X(3).                
+           05 QUEUE-6-ARRIVAL-AIRPORT          PIC X(3).                
+           05 QUEUE-6-NUMBER-OF-TO-TRANSFERS   PIC 9(2).                
+           05 QUEUE-6-NUMBER-OF-FR-TRANSFERS PIC 9(2).                  
+           05 QUEUE-6-SUBFLIGHT-TO-TABLE OCCURS 6 TIMES.                
+              10 QUEUE-6-TO-FLIGHT-ID          PIC X(15).               
+              10 QUEUE-6-TO-FREE-SEATS         PIC S9(4) COMP.          
+           05 QUEUE-6-SUBFLIGHT-FROM-TABLE OCCURS 6 TIMES.              
+              10 QUEUE-6-FROM-FLIGHT-ID        PIC X(15).               
+              10 QUEUE-6-FROM-FREE-SEATS       PIC S9(4) COMP.          
+       01 WS-DB2-DATA.                                                  
+           05 WS-TO-FLIGHT-ID.                                          
+               49 WS-TO-FLIGHT-ID-LEN          PIC S9(4) COMP.          
+               49 WS-TO-FLIGHT-ID-TEXT         PIC X(15).               
+           05 WS-TO-FLIGHT-NUMBER.                                      
                49 WS-TO-FLIGHT-NUMBER-LEN          PIC S9(4) COMP.      
                49 WS-TO-FLIGHT-NUMBER-TEXT         PIC X(15).           
            05 WS-FROM-FLIGHT-ID.                                        
@@ -440,13 +491,20 @@
                49 WS-FROM-FLIGHT-NUMBER-TEXT         PIC X(15).         
                                                                         
        01 WS-VARIABLES.                                                 
+           05 WS-FARE-AMOUNT                     PIC 9(7)V99 COMP-3.    
+           05 WS-FARE-COMMON-AMOUNT              PIC 9(7)V99 COMP-3.    
+           05 WS-AIRLINE-CURRENCY-CODE           PIC X(3).              
+           05 WS-CONVERSION-RATE                 PIC 9(5)V9(6) COMP-3.  
+           05 WS-WAITLIST-REQ-SEATS              PIC S9(4) COMP.        
            05 WS-TEMP-TIMEZONE.                                         
               10 WS-TIMEZONE-HOUR-AND-SIGN.                             
                15 WS-TIMEZONE-SIGN                    PIC X.            
                15 WS-TIMEZONE-HOUR                    PIC X(2).         
               10 WS-TIMEZONE-FILLER                  PIC X.             
               10 WS-TIMEZONE-MINUTE                  PIC X(2).          
-                                                                        
+           05 WS-TZ-REFERENCE-DATE                PIC X(10).            
+           05 WS-TZ-REFERENCE-MMDD                PIC X(4).             
+
            05 WS-EARTCH-RADIOUS               PIC S9(4) COMP VALUE 6371.
            05 WS-TRANSFER-NUMBER                     PIC S9(4) COMP.    
            05 WS-COMMON-TRANSFER-NUMBER              PIC S9(4) COMP.    
@@ -465,44 +523,45 @@
            05 WS-CALCULATION-VARIABLES.                                 
               10 WS-LATITUDE                         COMP-2.            
               10 WS-LONGITUDE                        COMP-2.            
-              10 WS-ORG-LATITUDE                     COMP-2.  
-              10 WS-ORG-LONGITUDE                    COMP-2.         
-              10 WS-DES-LATITUDE                     COMP-2.         
-              10 WS-DES-LONGITUDE                    COMP-2.         
-              10 WS-RAD-ORG-LATITUDE                 COMP-2.         
-              10 WS-RAD-ORG-LONGITUDE                COMP-2.         
-              10 WS-RAD-DES-LONGITUDE                COMP-2.         
-              10 WS-RAD-DES-LATITUDE                 COMP-2.         
-              10 WS-A                                COMP-2.         
-              10 WS-C                                COMP-2.         
-              10 WS-D                                COMP-2.         
-              10 WS-DISPLAY-D                     PIC 9(9).9(9).     
+              10 WS-ORG-LATITUDE                     COMP-2.            
+              10 WS-ORG-LONGITUDE                    COMP-2.            
+              10 WS-DES-LATITUDE                     COMP-2.            
+              10 WS-DES-LONGITUDE                    COMP-2.            
+              10 WS-RAD-ORG-LATITUDE                 COMP-2.            
+              10 WS-RAD-ORG-LONGITUDE                COMP-2.            
+              10 WS-RAD-DES-LONGITUDE                COMP-2.            
+              10 WS-RAD-DES-LATITUDE                 COMP-2.            
+              10 WS-A                                COMP-2.            
+              10 WS-C                                COMP-2.            
+              10 WS-D                                COMP-2.            
+              10 WS-DISPLAY-D                     PIC 9(9).9(9).        
                                                                      
-           05 WS-MAXIMAL-DISTANCE                    COMP-2.         
-           05 WS-DISTANCE-TABLE OCCURS 6 TIMES.                      
-               10 WS-DISTANCE                       COMP-2.          
-           05 WS-TEMP-TIMESTAMP.                                     
+           05 WS-MAXIMAL-DISTANCE                    COMP-2.            
+           05 WS-DISTANCE-TABLE OCCURS 6 TIMES.                         
+               10 WS-DISTANCE                       COMP-2.             
+           05 WS-TEMP-TIMESTAMP.                                        
                                                                      
-             10 WS-TEMP-DATE.                                        
-               15 WS-TEMPYEAR        PIC 9(4).                       
-               15 FILLER       PIC X VALUE '-'.                      
-               15 WS-TEMPMONTH         PIC 9(2).                     
-               15 FILLER       PIC X VALUE '-'.                      
-               15 WS-TEMPDAY           PIC 9(2).                     
-             10 FILLER       PIC X VALUE '-'.                        
-             10 WS-TEMP-TIME.                                        
-               15 WS-TEMPHOUR          PIC 9(2).                     
-               15 FILLER      PIC X VALUE '.'.                       
-               15 WS-TEMPMINUTE      PIC 9(2).                       
-             10 FILLER       PIC X VALUE '.'.                        
-             10 WS-TEMPSECOND        PIC 9(2).                       
-             10 FILLER       PIC X VALUE '.'.                        
-             10 WS-TEMPMICROSECOND   PIC 9(6).                       
-           05 WS-WHICH-TRANSFER            PIC 99 VALUE 0.           
-           05 WS-TEMP-TICKET-NUMBER        PIC 99 VALUE 0.           
-           05 WS-NUM-OF-FREE-SEATS         PIC S9(9) COMP VALUE 0.   
-           05 WS-TO-FLIGHT-AIRLINE-CODE    PIC X(3).         
+             10 WS-TEMP-DATE.                                           
+               15 WS-TEMPYEAR        PIC 9(4).                          
+               15 FILLER       PIC X VALUE '-'.                         
+               15 WS-TEMPMONTH         PIC 9(2).                        
+               15 FILLER       PIC X VALUE '-'.                         
+               15 WS-TEMPDAY           PIC 9(2).                        
+             10 FILLER       PIC X VALUE '-'.                           
+             10 WS-TEMP-TIME.                                           
+               15 WS-TEMPHOUR          PIC 9(2).                        
+               15 FILLER      PIC X VALUE '.'.                          
+               15 WS-TEMPMINUTE      PIC 9(2).                          
+             10 FILLER       PIC X VALUE '.'.                           
+             10 WS-TEMPSECOND        PIC 9(2).                          
+             10 FILLER       PIC X VALUE '.'.                           
+             10 WS-TEMPMICROSECOND   PIC 9(6).                          
+           05 WS-WHICH-TRANSFER            PIC 99 VALUE 0.              
+           05 WS-TEMP-TICKET-NUMBER        PIC 99 VALUE 0.              
+           05 WS-NUM-OF-FREE-SEATS         PIC S9(9) COMP VALUE 0.      
+           05 WS-TO-FLIGHT-AIRLINE-CODE    PIC X(3).                    
            05 WS-FROM-FLIGHT-AIRLINE-CODE  PIC X(3).                    
+           05 WS-MARKETING-FLIGHT-NUMBER   PIC X(15).                   
            05 WS-ITER                      PIC S9(4) COMP VALUE 0.      
            05 WS-ITER2                     PIC S9(4) COMP VALUE 0.      
            05 WS-ITER3                     PIC S9(4) COMP VALUE 0.      
@@ -533,46 +592,56 @@
            05 WS-DEPARTURE-DATE            PIC X(10) VALUE SPACE.       
            05 WS-LICZNIK-ODRZ              PIC S9(4) COMP VALUE 0.      
            05 WS-ARRIVAL-DATE              PIC X(10) VALUE SPACE.       
+           05 WS-DEPARTURE-DATE-FROM       PIC X(10) VALUE SPACE.       
+           05 WS-DEPARTURE-DATE-TO         PIC X(10) VALUE SPACE.       
+           05 WS-ARRIVAL-DATE-FROM         PIC X(10) VALUE SPACE.       
+           05 WS-ARRIVAL-DATE-TO           PIC X(10) VALUE SPACE.       
+           05 WS-FLEX-DATE-VALUE           PIC X(10) VALUE SPACE.       
+           05 WS-FLEX-DATE-8-CHAR          PIC 9(8).                    
+           05 WS-FLEX-YEAR                 PIC 9999.                    
+           05 WS-FLEX-MONTH                PIC 99.                      
+           05 WS-FLEX-DAY                  PIC 99.                      
+           05 WS-FLEX-DATE-INTEGER         PIC S9(9) COMP.              
            05 WS-HOUR-OFFSET               PIC S9(4) COMP VALUE 0.      
            05 WS-MINUTE-OFFSET             PIC S9(4) COMP VALUE 0.      
            05 WS-HOUR-OFFSET-TEMP          PIC X(10) VALUE SPACE.       
            05 WS-MINUTE-OFFSET-TEMP        PIC X(10) VALUE SPACE.       
-           05 WS-MODIFIED-TIMESTAMP        PIC X(26).    
-           05 WS-MAP2-USER-CHOICE          PIC X.                     
-           05 WS-MDL-LONGITUDE             USAGE COMP-2.              
-           05 WS-MDL-LATITUDE              USAGE COMP-2.              
-           05 WS-TR1-LATITUDE              USAGE COMP-2.              
-           05 WS-TR1-LONGITUDE             USAGE COMP-2.              
-           05 WS-TR2-LATITUDE              USAGE COMP-2.              
-           05 WS-TR2-LONGITUDE             USAGE COMP-2.              
+           05 WS-MODIFIED-TIMESTAMP        PIC X(26).                   
+           05 WS-MAP2-USER-CHOICE          PIC X.                       
+           05 WS-MDL-LONGITUDE             USAGE COMP-2.                
+           05 WS-MDL-LATITUDE              USAGE COMP-2.                
+           05 WS-TR1-LATITUDE              USAGE COMP-2.                
+           05 WS-TR1-LONGITUDE             USAGE COMP-2.                
+           05 WS-TR2-LATITUDE              USAGE COMP-2.                
+           05 WS-TR2-LONGITUDE             USAGE COMP-2.                
                                                                       
-           05 WS-DISTANCE-X                USAGE COMP-2.              
-           05 WS-DISTANCE-1                USAGE COMP-2.              
-           05 WS-DISTANCE-2                USAGE COMP-2.              
-           05 WS-DISTANCE-3                USAGE COMP-2.              
-           05 WS-DISTANCE-4                USAGE COMP-2.              
-           05 WS-DISTANCE-5                USAGE COMP-2.              
-           05 WS-DISTANCE-6                USAGE COMP-2.              
+           05 WS-DISTANCE-X                USAGE COMP-2.                
+           05 WS-DISTANCE-1                USAGE COMP-2.                
+           05 WS-DISTANCE-2                USAGE COMP-2.                
+           05 WS-DISTANCE-3                USAGE COMP-2.                
+           05 WS-DISTANCE-4                USAGE COMP-2.                
+           05 WS-DISTANCE-5                USAGE COMP-2.                
+           05 WS-DISTANCE-6                USAGE COMP-2.                
                                                                       
-           05 WS-TRANSFER-FLIGHT-ID-1      PIC X(15) VALUE SPACE.     
-           05 WS-TRANSFER-FLIGHT-ID-2      PIC X(15) VALUE SPACE.     
-           05 WS-TRANSFER-FLIGHT-ID-3      PIC X(15) VALUE SPACE.     
-           05 WS-TRANSFER-FLIGHT-ID-4      PIC X(15) VALUE SPACE.     
-           05 WS-TRANSFER-FLIGHT-ID-5      PIC X(15) VALUE SPACE.     
-           05 WS-TRANSFER-FLIGHT-ID-6      PIC X(15) VALUE SPACE.     
-           05 WS-TRANSFER-TIME-1           PIC S9(9) COMP VALUE 0.    
-           05 WS-TRANSFER-TIME-2           PIC S9(9) COMP VALUE 0.    
-           05 WS-TRANSFER-TIME-3           PIC S9(9) COMP VALUE 0.    
-           05 WS-TRANSFER-TIME-4           PIC S9(9) COMP VALUE 0.    
-           05 WS-TRANSFER-TIME-5           PIC S9(9) COMP VALUE 0.    
-           05 WS-TRANSFER-TIME-6           PIC S9(9) COMP VALUE 0.    
+           05 WS-TRANSFER-FLIGHT-ID-1      PIC X(15) VALUE SPACE.       
+           05 WS-TRANSFER-FLIGHT-ID-2      PIC X(15) VALUE SPACE.       
+           05 WS-TRANSFER-FLIGHT-ID-3      PIC X(15) VALUE SPACE.       
+           05 WS-TRANSFER-FLIGHT-ID-4      PIC X(15) VALUE SPACE.       
+           05 WS-TRANSFER-FLIGHT-ID-5      PIC X(15) VALUE SPACE.       
+           05 WS-TRANSFER-FLIGHT-ID-6      PIC X(15) VALUE SPACE.       
+           05 WS-TRANSFER-TIME-1           PIC S9(9) COMP VALUE 0.      
+           05 WS-TRANSFER-TIME-2           PIC S9(9) COMP VALUE 0.      
+           05 WS-TRANSFER-TIME-3           PIC S9(9) COMP VALUE 0.      
+           05 WS-TRANSFER-TIME-4           PIC S9(9) COMP VALUE 0.      
+           05 WS-TRANSFER-TIME-5           PIC S9(9) COMP VALUE 0.      
+           05 WS-TRANSFER-TIME-6           PIC S9(9) COMP VALUE 0.      
                                                                       
-           05 WS-TRANSFER-MAX-SEAT-1       PIC S9(9) USAGE COMP.      
-           05 WS-TRANSFER-MAX-SEAT-2       PIC S9(9) USAGE COMP.      
-           05 WS-TRANSFER-MAX-SEAT-3       PIC S9(9) USAGE COMP.      
-           05 WS-TRANSFER-MAX-SEAT-4       PIC S9(9) USAGE COMP.      
-           05 WS-TRANSFER-MAX-SEAT-5       PIC S9(9) USAGE COMP.      
-           05 WS-TRANSFER-MAX-SEAT-6       PIC S9(9) USAGE COMP.    
+           05 WS-TRANSFER-MAX-SEAT-1       PIC S9(9) USAGE COMP.        
+           05 WS-TRANSFER-MAX-SEAT-2       PIC S9(9) USAGE COMP.        
+           05 WS-TRANSFER-MAX-SEAT-3       PIC S9(9) USAGE COMP.        
+           05 WS-TRANSFER-MAX-SEAT-4       PIC S9(9) USAGE COMP.        
+           05 WS-TRANSFER-MAX-SEAT-5       PIC S9(9) USAGE COMP.        
+           05 WS-TRANSFER-MAX-SEAT-6       PIC S9(9) USAGE COMP.        
            05 WS-TRANSFER-AIRPORT-2        PIC X(3) VALUE SPACE.        
            05 WS-TRANSFER-AIRPORT-3        PIC X(3) VALUE SPACE.        
            05 WS-TRANSFER-AIRPORT-4        PIC X(3) VALUE SPACE.        
@@ -686,8 +755,11 @@
            05 SW-IF-ARV-DATE-VALID                            PIC X.    
                88 SO-ARV-DATE-VALID                           VALUE 'Y'.
                88 SO-ARV-DATE-INVALID                         VALUE 'N'.
-                                                                        
-                                                                        
+           05 SW-IF-QUEUE-SURVIVED                            PIC X.    
+               88 SO-QUEUE-SURVIVED                           VALUE 'Y'.
+               88 SO-QUEUE-WAS-LOST                           VALUE 'N'.
+
+
            COPY DFHAID.                                                 
            COPY ZZEC0215.                                               
            COPY ZZMP0217.                                               
@@ -699,6 +771,11 @@
            EXEC SQL INCLUDE T04TAB END-EXEC.                            
            EXEC SQL INCLUDE T08TAB END-EXEC.                            
            EXEC SQL INCLUDE T13TAB END-EXEC.                            
+           EXEC SQL INCLUDE T14TAB END-EXEC.                            
+           EXEC SQL INCLUDE T15TAB END-EXEC.                            
+           EXEC SQL INCLUDE T24TAB END-EXEC.                            
+           EXEC SQL INCLUDE T01TAB END-EXEC.                            
+           EXEC SQL INCLUDE T17TAB END-EXEC.                            
       * ONLY DIRECT FLIGHTS WITH ALL DATA PROVIDED                      
            EXEC SQL DECLARE C-DIRECT-ONE-WAY-CURSOR   CURSOR            
            FOR                                                          
@@ -708,21 +785,23 @@
            T05.DEPARTURE_AIRPORT_CODE,                                  
            T05.ARRIVAL_AIRPORT_CODE,                                    
            T05.AIRLINE_CODE,                                            
-           T13.MAXIMUAL_AMOUNT_OF_SEATS -                               
+           T05.MARKETING_AIRLINE_CODE,                                  
+           (SELECT COALESCE(SUM(T13S.MAXIMUAL_AMOUNT_OF_SEATS), 0)      
+               FROM T08_TABLE_PLANE_TABLE T08S                          
+               INNER JOIN T13_TYPE_OF_SEATS_TABLE T13S ON               
+                 T13S.TYPE_OF_SEATS_ID = T08S.TYPE_OF_SEATS_ID          
+              WHERE T08S.PLANE_ID = T05.PLANE_ID) -                     
                   COALESCE(COUNT(T04.FLIGHT_ID), 0)                     
            FROM T05_FLIGHT_TABLE T05                                    
-           INNER JOIN T08_TABLE_PLANE_TABLE T08                         
-           ON T05.PLANE_ID = T08.PLANE_ID                               
-           INNER JOIN T13_TYPE_OF_SEATS_TABLE T13 ON                    
-             T13.TYPE_OF_SEATS_ID = T08.TYPE_OF_SEATS_ID                
            LEFT JOIN T04_FLIGHT_SEATS T04 ON                            
-              T05.FLIGHT_ID = T04.FLIGHT_ID       
+              T05.FLIGHT_ID = T04.FLIGHT_ID                             
                                                                         
            WHERE DEPARTURE_AIRPORT_CODE =    :T05-DEPARTURE-AIRPORT-CODE
                                     AND                                 
                  ARRIVAL_AIRPORT_CODE   =    :T05-ARRIVAL-AIRPORT-CODE  
                                     AND                                 
-                 DATE(DEPARTURE_TIMESTAMP) = :WS-DEPARTURE-DATE         
+                 DATE(DEPARTURE_TIMESTAMP) BETWEEN                      
+                      :WS-DEPARTURE-DATE-FROM AND :WS-DEPARTURE-DATE-TO 
                                                                         
                                                                         
                                     AND                                 
@@ -733,7 +812,7 @@
               T05.DEPARTURE_AIRPORT_CODE,                               
               T05.ARRIVAL_AIRPORT_CODE,                                 
               T05.AIRLINE_CODE,                                         
-              T13.MAXIMUAL_AMOUNT_OF_SEATS                              
+              T05.MARKETING_AIRLINE_CODE                                
            FOR FETCH ONLY                                               
            END-EXEC.                                                    
       * FLIGHTS WITH 1 TRANSFER WITH DESTINATION AIRPORT                
@@ -752,7 +831,7 @@
            F1.ARRIVAL_TIMESTAMP)),                                      
            F1.AIRLINE_CODE                                              
       * QUERY WILL SEARCH FOR FLIGHT THAT HAVE EXACLY 1 TRANSFER        
-      * BETWEEN DEPARTURE AIRPORT AND ARRIVAL AIRPORT   
+      * BETWEEN DEPARTURE AIRPORT AND ARRIVAL AIRPORT                   
                                                                         
              FROM T05_FLIGHT_TABLE F1                                   
                                                                         
@@ -788,7 +867,7 @@
            SELECT  DISTINCT F1.ARRIVAL_AIRPORT_CODE,                    
                             F2.ARRIVAL_AIRPORT_CODE,                    
                             F1.FLIGHT_ID,                               
-                            F2.FLIGHT_ID,       
+                            F2.FLIGHT_ID,                               
                             F3.FLIGHT_ID,                               
       * TIME BETWEEN LANDING ON SECOND AIRPORT AND DEPARTUING FORM THERE
                    TIMESTAMPDIFF(2, CHAR(F2.DEPARTURE_TIMESTAMP -       
@@ -819,17 +898,16 @@
              SELECT                                                     
              T05.FLIGHT_ID,                                             
              T05.FLIGHT_NUMBER,                                         
-             MAXIMUAL_AMOUNT_OF_SEATS -                                 
+             (SELECT COALESCE(SUM(T13S.MAXIMUAL_AMOUNT_OF_SEATS), 0)    
+                 FROM T08_TABLE_PLANE_TABLE T08S                        
+                 INNER JOIN T13_TYPE_OF_SEATS_TABLE T13S ON             
+                   T13S.TYPE_OF_SEATS_ID = T08S.TYPE_OF_SEATS_ID        
+                WHERE T08S.PLANE_ID = T05.PLANE_ID) -                   
              COALESCE(COUNT(T04.FLIGHT_ID), 0)                          
-                                                                        
+
                   FROM                                                  
                        T05_FLIGHT_TABLE T05                             
-              INNER JOIN T08_TABLE_PLANE_TABLE  T08    
-                     ON T05.PLANE_ID =  T08.PLANE_ID                    
-                                                                        
-            INNER JOIN T13_TYPE_OF_SEATS_TABLE T13 ON                   
-            T08.TYPE_OF_SEATS_ID   = T13.TYPE_OF_SEATS_ID               
-                                                                        
+
             LEFT JOIN                                                   
             T04_FLIGHT_SEATS T04 ON T05.FLIGHT_ID =  T04.FLIGHT_ID      
                                                                         
@@ -845,10 +923,10 @@
               GROUP BY                                                  
                 T05.FLIGHT_ID,                                          
                 T05.FLIGHT_NUMBER,                                      
-                MAXIMUAL_AMOUNT_OF_SEATS                                
-                                                                        
+                T05.PLANE_ID                                            
+
            END-EXEC.                                                    
-                                                                        
+
       * CURSOR WILL SEARCH FOR 2WAY DIRECT FLIGHTS                      
            EXEC SQL                                                     
              DECLARE  C-DIRECT-2WAY-CURSOR    CURSOR FOR                
@@ -857,10 +935,22 @@
             ,FIRST.FLIGHT_NUMBER                                        
             ,SECOND.FLIGHT_ID                                           
             ,SECOND.FLIGHT_NUMBER                                       
-            ,FIRSTT13.MAXIMUAL_AMOUNT_OF_SEATS -                        
+            ,(SELECT COALESCE(SUM(                                      
+                 FIRSTT13S.MAXIMUAL_AMOUNT_OF_SEATS), 0)                
+                 FROM T08_TABLE_PLANE_TABLE FIRSTT08S                   
+                 INNER JOIN T13_TYPE_OF_SEATS_TABLE FIRSTT13S ON        
+                   FIRSTT13S.TYPE_OF_SEATS_ID =                         
+                     FIRSTT08S.TYPE_OF_SEATS_ID                         
+                WHERE FIRSTT08S.PLANE_ID = FIRST.PLANE_ID) -            
                  COALESCE(COUNT(FIRSTT04.FLIGHT_ID), 0)                 
-                                                                        
-            ,SECONDT13.MAXIMUAL_AMOUNT_OF_SEATS -  
+
+            ,(SELECT COALESCE(SUM(                                      
+                 SECONDT13S.MAXIMUAL_AMOUNT_OF_SEATS), 0)               
+                 FROM T08_TABLE_PLANE_TABLE SECONDT08S                  
+                 INNER JOIN T13_TYPE_OF_SEATS_TABLE SECONDT13S ON       
+                   SECONDT13S.TYPE_OF_SEATS_ID =                        
+                     SECONDT08S.TYPE_OF_SEATS_ID                        
+                WHERE SECONDT08S.PLANE_ID = SECOND.PLANE_ID) -          
                  COALESCE(COUNT(FIRSTT04.FLIGHT_ID), 0)                 
             ,FIRST.AIRLINE_CODE                                         
             ,SECOND.AIRLINE_CODE                                        
@@ -872,31 +962,18 @@
             AND                                                         
             SECOND.ARRIVAL_AIRPORT_CODE =                               
             FIRST.DEPARTURE_AIRPORT_CODE                                
-            INNER JOIN                                                  
-                  T08_TABLE_PLANE_TABLE FIRSTT08 ON                     
-             FIRST.PLANE_ID = FIRSTT08.PLANE_ID                         
-            INNER JOIN                                                  
-            T13_TYPE_OF_SEATS_TABLE FIRSTT13                            
-             ON FIRSTT08.TYPE_OF_SEATS_ID =                             
-                FIRSTT13.TYPE_OF_SEATS_ID                               
             LEFT JOIN T04_FLIGHT_SEATS FIRSTT04 ON                      
              FIRSTT04.FLIGHT_ID = FIRST.FLIGHT_ID                       
-             INNER JOIN                                                 
-                   T08_TABLE_PLANE_TABLE SECONDT08 ON                   
-              SECOND.PLANE_ID = SECONDT08.PLANE_ID                      
-             INNER JOIN                                                 
-             T13_TYPE_OF_SEATS_TABLE SECONDT13                          
-              ON SECONDT08.TYPE_OF_SEATS_ID =                           
-                 SECONDT13.TYPE_OF_SEATS_ID                             
               LEFT JOIN T04_FLIGHT_SEATS SECONDT04 ON                   
                 SECONDT04.FLIGHT_ID = SECOND.FLIGHT_ID                  
               WHERE                                                     
-                  DATE(FIRST.DEPARTURE_TIMESTAMP) =                     
-               :WS-DEPARTURE-DATE                                       
+                  DATE(FIRST.DEPARTURE_TIMESTAMP) BETWEEN               
+               :WS-DEPARTURE-DATE-FROM AND :WS-DEPARTURE-DATE-TO        
               AND                                                       
-                  DATE(SECOND.ARRIVAL_TIMESTAMP)  =  :WS-ARRIVAL-DATE   
+                  DATE(SECOND.ARRIVAL_TIMESTAMP) BETWEEN                
+               :WS-ARRIVAL-DATE-FROM AND :WS-ARRIVAL-DATE-TO            
               AND  (FIRST.ARRIVAL_AIRPORT_CODE =                        
-                               :T05-ARRIVAL-AIRPORT-CODE      
+                               :T05-ARRIVAL-AIRPORT-CODE                
               AND FIRST.DEPARTURE_AIRPORT_CODE =                        
                           :T05-DEPARTURE-AIRPORT-CODE )                 
                AND FIRST.ARRIVAL_TIMESTAMP < SECOND.DEPARTURE_TIMESTAMP 
@@ -910,10 +987,10 @@
               GROUP BY                                                  
               FIRST.FLIGHT_ID,                                          
               FIRST.FLIGHT_NUMBER,                                      
+              FIRST.PLANE_ID,                                           
               SECOND.FLIGHT_ID,                                         
-              SECOND.FLIGHT_NUMBER ,                                    
-              FIRSTT13.MAXIMUAL_AMOUNT_OF_SEATS,                        
-              SECONDT13.MAXIMUAL_AMOUNT_OF_SEATS                        
+              SECOND.FLIGHT_NUMBER,                                     
+              SECOND.PLANE_ID                                           
               ,FIRST.AIRLINE_CODE                                       
               ,SECOND.AIRLINE_CODE                                      
              END-EXEC                                                   
@@ -928,59 +1005,65 @@
                       T05.DEPARTURE_AIRPORT_CODE,                       
                       T05.ARRIVAL_AIRPORT_CODE,                         
                       T05.AIRLINE_CODE,                                 
-                      (T13.MAXIMUAL_AMOUNT_OF_SEATS -                   
+                      ((SELECT COALESCE(SUM(                            
+                            T13S.MAXIMUAL_AMOUNT_OF_SEATS), 0)          
+                           FROM T08_TABLE_PLANE_TABLE T08S              
+                           INNER JOIN T13_TYPE_OF_SEATS_TABLE T13S ON   
+                             T13S.TYPE_OF_SEATS_ID =                    
+                               T08S.TYPE_OF_SEATS_ID                    
+                          WHERE T08S.PLANE_ID = T05.PLANE_ID) -         
                       COALESCE(COUNT(T04.FLIGHT_ID), 0) )               
                FROM T05_FLIGHT_TABLE T05                                
                LEFT  JOIN T04_FLIGHT_SEATS T04 ON                       
-                 T05.FLIGHT_ID = T04.FLIGHT_ID   
-              INNER JOIN T08_TABLE_PLANE_TABLE T08 ON              
-                T08.PLANE_ID = T05.PLANE_ID                        
-              INNER JOIN T13_TYPE_OF_SEATS_TABLE T13 ON            
-                T13.TYPE_OF_SEATS_ID = T08.TYPE_OF_SEATS_ID        
-               WHERE T05.DEPARTURE_AIRPORT_CODE =                  
-                             :WS-Z02172-ORIGIN-AIRPORT-IATA        
-               AND T05.FLIGHT_STATUS <> :CT-DELETED-STATUS         
-              GROUP BY                                             
-                     T05.FLIGHT_ID,                                
-                     T05.FLIGHT_NUMBER,                            
-                     T05.DEPARTURE_TIMESTAMP,                      
-                     T13.MAXIMUAL_AMOUNT_OF_SEATS,                 
-                     T05.ARRIVAL_AIRPORT_CODE,                     
-                     T05.DEPARTURE_AIRPORT_CODE,                   
-                     T05.ARRIVAL_TIMESTAMP,                        
-                     T05.AIRLINE_CODE                              
-          END-EXEC                                                 
-     * THIS CURSOR WILL FETCH ALL DATA OBOUT FIRST TRANSFER FLIGHT 
-     * CUROSR SEARCH FLIGHTS THAT HAVE DEPARTURE AIRPORT           
-     * SAME AS ARRIVAL AIRPORT FROM PREVOIUS FLIGHT                
-     * AND IT'S WAITING TIME ( TIME BETWEEEN ARRIVAL AND DEPARTERE)
-     * IS BETWWEN 1 HOUR AND 15 HOURS                              
+                 T05.FLIGHT_ID = T04.FLIGHT_ID                          
+               WHERE T05.DEPARTURE_AIRPORT_CODE =                       
+                             :WS-Z02172-ORIGIN-AIRPORT-IATA             
+               AND T05.FLIGHT_STATUS <> :CT-DELETED-STATUS              
+              GROUP BY                                                  
+                     T05.FLIGHT_ID,                                     
+                     T05.FLIGHT_NUMBER,                                 
+                     T05.DEPARTURE_TIMESTAMP,                           
+                     T05.PLANE_ID,                                      
+                     T05.ARRIVAL_AIRPORT_CODE,                          
+                     T05.DEPARTURE_AIRPORT_CODE,                        
+                     T05.ARRIVAL_TIMESTAMP,                             
+                     T05.AIRLINE_CODE                                   
+          END-EXEC                                                      
+     * THIS CURSOR WILL FETCH ALL DATA OBOUT FIRST TRANSFER FLIGHT      
+     * CUROSR SEARCH FLIGHTS THAT HAVE DEPARTURE AIRPORT                
+     * SAME AS ARRIVAL AIRPORT FROM PREVOIUS FLIGHT                     
+     * AND IT'S WAITING TIME ( TIME BETWEEEN ARRIVAL AND DEPARTERE)     
+     * IS BETWWEN 1 HOUR AND 15 HOURS                                   
                                                                    
-          EXEC SQL                                                 
-           DECLARE C-FIND-1-TRANSFER CURSOR FOR                    
-            SELECT   T05.FLIGHT_ID,                                
-                     T05.ARRIVAL_TIMESTAMP,                        
-                     T05.ARRIVAL_AIRPORT_CODE,                     
-                     (T13.MAXIMUAL_AMOUNT_OF_SEATS -               
-                     COALESCE(COUNT(T04.FLIGHT_ID), 0) ),          
-                     T05.DEPARTURE_AIRPORT_CODE                    
-              FROM T05_FLIGHT_TABLE T05                            
-              LEFT  JOIN T04_FLIGHT_SEATS T04 ON                   
-                T05.FLIGHT_ID = T04.FLIGHT_ID                      
-              INNER JOIN T08_TABLE_PLANE_TABLE T08 ON              
-                T08.PLANE_ID = T05.PLANE_ID     
-               INNER JOIN T13_TYPE_OF_SEATS_TABLE T13 ON                
-                 T13.TYPE_OF_SEATS_ID = T08.TYPE_OF_SEATS_ID            
+          EXEC SQL                                                      
+           DECLARE C-FIND-1-TRANSFER CURSOR FOR                         
+            SELECT   T05.FLIGHT_ID,                                     
+                     T05.ARRIVAL_TIMESTAMP,                             
+                     T05.ARRIVAL_AIRPORT_CODE,                          
+                     ((SELECT COALESCE(SUM(                             
+                           T13S.MAXIMUAL_AMOUNT_OF_SEATS), 0)           
+                          FROM T08_TABLE_PLANE_TABLE T08S               
+                          INNER JOIN T13_TYPE_OF_SEATS_TABLE T13S ON    
+                            T13S.TYPE_OF_SEATS_ID =                     
+                              T08S.TYPE_OF_SEATS_ID                     
+                         WHERE T08S.PLANE_ID = T05.PLANE_ID) -          
+                     COALESCE(COUNT(T04.FLIGHT_ID), 0) ),               
+                     T05.DEPARTURE_AIRPORT_CODE                         
+              FROM T05_FLIGHT_TABLE T05                                 
+              LEFT  JOIN T04_FLIGHT_SEATS T04 ON                        
+                T05.FLIGHT_ID = T04.FLIGHT_ID                           
                 WHERE T05.DEPARTURE_AIRPORT_CODE =                      
                               :T05-ARRIVAL-AIRPORT-CODE                 
                 AND   T05.DEPARTURE_TIMESTAMP >                         
-               TIMESTAMP(:T05-ARRIVAL-TIMESTAMP) + 1 HOUR AND           
+               TIMESTAMP(:T05-ARRIVAL-TIMESTAMP) +                      
+                      :CT-1-HOUR SECONDS AND                            
                       T05.DEPARTURE_TIMESTAMP <                         
-               TIMESTAMP(:T05-ARRIVAL-TIMESTAMP) + 15 HOURS             
+               TIMESTAMP(:T05-ARRIVAL-TIMESTAMP) +                      
+                      :CT-15-HOURS SECONDS                              
                 AND T05.FLIGHT_STATUS <> :CT-DELETED-STATUS             
                GROUP BY                                                 
                       T05.FLIGHT_ID,                                    
-                      T13.MAXIMUAL_AMOUNT_OF_SEATS,                     
+                      T05.PLANE_ID,                                     
                       T05.ARRIVAL_AIRPORT_CODE,                         
                       T05.ARRIVAL_TIMESTAMP,                            
                       T05.DEPARTURE_AIRPORT_CODE                        
@@ -995,26 +1078,30 @@
              SELECT   T05.FLIGHT_ID,                                    
                       T05.ARRIVAL_TIMESTAMP,                            
                       T05.ARRIVAL_AIRPORT_CODE,                         
-                      (T13.MAXIMUAL_AMOUNT_OF_SEATS -                   
+                      ((SELECT COALESCE(SUM(                            
+                            T13S.MAXIMUAL_AMOUNT_OF_SEATS), 0)          
+                           FROM T08_TABLE_PLANE_TABLE T08S              
+                           INNER JOIN T13_TYPE_OF_SEATS_TABLE T13S ON   
+                             T13S.TYPE_OF_SEATS_ID =                    
+                               T08S.TYPE_OF_SEATS_ID                    
+                          WHERE T08S.PLANE_ID = T05.PLANE_ID) -         
                       COALESCE(COUNT(T04.FLIGHT_ID), 0) ),              
                       T05.DEPARTURE_AIRPORT_CODE                        
                FROM T05_FLIGHT_TABLE T05                                
                LEFT  JOIN T04_FLIGHT_SEATS T04 ON                       
                  T05.FLIGHT_ID = T04.FLIGHT_ID                          
-               INNER JOIN T08_TABLE_PLANE_TABLE T08 ON                  
-                 T08.PLANE_ID = T05.PLANE_ID                            
-               INNER JOIN T13_TYPE_OF_SEATS_TABLE T13 ON                
-                 T13.TYPE_OF_SEATS_ID = T08.TYPE_OF_SEATS_ID
                 WHERE T05.DEPARTURE_AIRPORT_CODE =                      
                               :T05-ARRIVAL-AIRPORT-CODE                 
                 AND   T05.DEPARTURE_TIMESTAMP >                         
-               TIMESTAMP(:T05-ARRIVAL-TIMESTAMP) + 1 HOUR AND           
+               TIMESTAMP(:T05-ARRIVAL-TIMESTAMP) +                      
+                      :CT-1-HOUR SECONDS AND                            
                       T05.DEPARTURE_TIMESTAMP <                         
-               TIMESTAMP(:T05-ARRIVAL-TIMESTAMP) + 15 HOURS             
+               TIMESTAMP(:T05-ARRIVAL-TIMESTAMP) +                      
+                      :CT-15-HOURS SECONDS                              
                 AND T05.FLIGHT_STATUS <> :CT-DELETED-STATUS             
                GROUP BY                                                 
                       T05.FLIGHT_ID,                                    
-                      T13.MAXIMUAL_AMOUNT_OF_SEATS,                     
+                      T05.PLANE_ID,                                     
                       T05.ARRIVAL_AIRPORT_CODE,                         
                       T05.ARRIVAL_TIMESTAMP,                            
                       T05.DEPARTURE_AIRPORT_CODE                        
@@ -1029,105 +1116,142 @@
              SELECT   T05.FLIGHT_ID,                                    
                       T05.ARRIVAL_TIMESTAMP,                            
                       T05.ARRIVAL_AIRPORT_CODE,                         
-                      (T13.MAXIMUAL_AMOUNT_OF_SEATS -                   
+                      ((SELECT COALESCE(SUM(                            
+                            T13S.MAXIMUAL_AMOUNT_OF_SEATS), 0)          
+                           FROM T08_TABLE_PLANE_TABLE T08S              
+                           INNER JOIN T13_TYPE_OF_SEATS_TABLE T13S ON   
+                             T13S.TYPE_OF_SEATS_ID =                    
+                               T08S.TYPE_OF_SEATS_ID                    
+                          WHERE T08S.PLANE_ID = T05.PLANE_ID) -         
+                      COALESCE(COUNT(T04.FLIGHT_ID), 0) ),              
+                      T05.DEPARTURE_AIRPORT_CODE                        
+               FROM T05_FLIGHT_TABLE T05                                
+               LEFT  JOIN T04_FLIGHT_SEATS T04 ON                       
+                 T05.FLIGHT_ID = T04.FLIGHT_ID                          
+                WHERE T05.DEPARTURE_AIRPORT_CODE =                      
+                              :T05-ARRIVAL-AIRPORT-CODE                 
+                AND   T05.DEPARTURE_TIMESTAMP >                         
+               TIMESTAMP(:T05-ARRIVAL-TIMESTAMP) +                      
+                      :CT-1-HOUR SECONDS AND                            
+                      T05.DEPARTURE_TIMESTAMP <                         
+               TIMESTAMP(:T05-ARRIVAL-TIMESTAMP) +                      
+                      :CT-15-HOURS SECONDS                              
+                AND T05.FLIGHT_STATUS <> :CT-DELETED-STATUS             
+               GROUP BY                                                 
+                      T05.FLIGHT_ID,                                    
+                      T05.PLANE_ID,                                     
+                      T05.ARRIVAL_AIRPORT_CODE,                         
+                      T05.ARRIVAL_TIMESTAMP,                            
+                      T05.DEPARTURE_AIRPORT_CODE                        
+           END-EXEC.                                                    
+      * THIS CURSOR WILL FETCH ALL DATA OBOUT FORTH  TRANSFER FLIGHT    
+      * CUROSR SEARCH FLIGHTS THAT HAVE DEPARTURE AIRPORT               
+      * SAME AS ARRIVAL AIRPORT FROM PREVOIUS FLIGHT                    
+      * AND IT'S WAITING TIME ( TIME BETWEEEN ARRIVAL AND DEPARTERE)    
+      * IS BETWWEN 1 HOUR AND 15 HOURS                                  
+           EXEC SQL                                                     
+            DECLARE C-FIND-4-TRANSFER CURSOR FOR                        
+             SELECT   T05.FLIGHT_ID,                                    
+                      T05.ARRIVAL_TIMESTAMP,                            
+                      T05.ARRIVAL_AIRPORT_CODE,                         
+                      ((SELECT COALESCE(SUM(                            
+                            T13S.MAXIMUAL_AMOUNT_OF_SEATS), 0)          
+                           FROM T08_TABLE_PLANE_TABLE T08S              
+                           INNER JOIN T13_TYPE_OF_SEATS_TABLE T13S ON   
+                             T13S.TYPE_OF_SEATS_ID =                    
+                               T08S.TYPE_OF_SEATS_ID                    
+                          WHERE T08S.PLANE_ID = T05.PLANE_ID) -         
+                      COALESCE(COUNT(T04.FLIGHT_ID), 0) ),              
+                      T05.DEPARTURE_AIRPORT_CODE                        
+               FROM T05_FLIGHT_TABLE T05                                
+               LEFT  JOIN T04_FLIGHT_SEATS T04 ON                       
+                 T05.FLIGHT_ID = T04.FLIGHT_ID                          
+                WHERE T05.DEPARTURE_AIRPORT_CODE =                      
+                              :T05-ARRIVAL-AIRPORT-CODE                 
+                AND   T05.DEPARTURE_TIMESTAMP >                         
+               TIMESTAMP(:T05-ARRIVAL-TIMESTAMP) +                      
+                      :CT-1-HOUR SECONDS AND                            
+                      T05.DEPARTURE_TIMESTAMP <                         
+               TIMESTAMP(:T05-ARRIVAL-TIMESTAMP) +                      
+                      :CT-15-HOURS SECONDS                              
+                AND T05.FLIGHT_STATUS <> :CT-DELETED-STATUS             
+               GROUP BY                                                 
+                      T05.FLIGHT_ID,                                    
+                      T05.PLANE_ID,                                     
+                      T05.ARRIVAL_AIRPORT_CODE,                         
+                      T05.ARRIVAL_TIMESTAMP,                            
+                      T05.DEPARTURE_AIRPORT_CODE                        
+           END-EXEC.                                                    
+      * THIS CURSOR WILL FETCH ALL DATA OBOUT FIFTH  TRANSFER FLIGHT    
+      * CUROSR SEARCH FLIGHTS THAT HAVE DEPARTURE AIRPORT               
+      * SAME AS ARRIVAL AIRPORT FROM PREVOIUS FLIGHT                    
+      * AND IT'S WAITING TIME ( TIME BETWEEEN ARRIVAL AND DEPARTERE)    
+      * IS BETWWEN 1 HOUR AND 15 HOURS                                  
+      * THIS CURSOR NOT LIKE THE PREVIOUS ONES HAVE SEARCH CONDITION    
+      * PLACED ON DESTINATION AIRPORT -> BECAUSE IT IS THE LAST         
+      * POSSIBLE TRANSFER, SO IT NOT MAKE SENS TO SEARCH ALL FLIGHTS    
+      * WE ARE GONNA GET ONLY VALID FLIGHTS AT THIS POINT               
+           EXEC SQL                                                     
+            DECLARE C-FIND-5-TRANSFER  CURSOR FOR                       
+             SELECT   T05.FLIGHT_ID,                                    
+                      T05.ARRIVAL_TIMESTAMP,                            
+                      T05.ARRIVAL_AIRPORT_CODE,                         
+                      ((SELECT COALESCE(SUM(                            
+                            T13S.MAXIMUAL_AMOUNT_OF_SEATS), 0)          
+                           FROM T08_TABLE_PLANE_TABLE T08S              
+                           INNER JOIN T13_TYPE_OF_SEATS_TABLE T13S ON   
+                             T13S.TYPE_OF_SEATS_ID =                    
+                               T08S.TYPE_OF_SEATS_ID                    
+                          WHERE T08S.PLANE_ID = T05.PLANE_ID) -         
                       COALESCE(COUNT(T04.FLIGHT_ID), 0) ),              
                       T05.DEPARTURE_AIRPORT_CODE                        
                FROM T05_FLIGHT_TABLE T05                                
                LEFT  JOIN T04_FLIGHT_SEATS T04 ON                       
                  T05.FLIGHT_ID = T04.FLIGHT_ID                          
-               INNER JOIN T08_TABLE_PLANE_TABLE T08 ON                  
-                 T08.PLANE_ID = T05.PLANE_ID                            
-               INNER JOIN T13_TYPE_OF_SEATS_TABLE T13 ON                
-                 T13.TYPE_OF_SEATS_ID = T08.TYPE_OF_SEATS_ID            
                 WHERE T05.DEPARTURE_AIRPORT_CODE =                      
-                              :T05-ARRIVAL-AIRPORT-CODE
-                AND   T05.DEPARTURE_TIMESTAMP >                       
-               TIMESTAMP(:T05-ARRIVAL-TIMESTAMP) + 1 HOUR AND         
-                      T05.DEPARTURE_TIMESTAMP <                       
-               TIMESTAMP(:T05-ARRIVAL-TIMESTAMP) + 15 HOURS           
-                AND T05.FLIGHT_STATUS <> :CT-DELETED-STATUS           
-               GROUP BY                                               
-                      T05.FLIGHT_ID,                                  
-                      T13.MAXIMUAL_AMOUNT_OF_SEATS,                   
-                      T05.ARRIVAL_AIRPORT_CODE,                       
-                      T05.ARRIVAL_TIMESTAMP,                          
-                      T05.DEPARTURE_AIRPORT_CODE                      
-           END-EXEC.                                                  
-      * THIS CURSOR WILL FETCH ALL DATA OBOUT FORTH  TRANSFER FLIGHT  
-      * CUROSR SEARCH FLIGHTS THAT HAVE DEPARTURE AIRPORT             
-      * SAME AS ARRIVAL AIRPORT FROM PREVOIUS FLIGHT                  
-      * AND IT'S WAITING TIME ( TIME BETWEEEN ARRIVAL AND DEPARTERE)  
-      * IS BETWWEN 1 HOUR AND 15 HOURS                                
-           EXEC SQL                                                   
-            DECLARE C-FIND-4-TRANSFER CURSOR FOR                      
-             SELECT   T05.FLIGHT_ID,                                  
-                      T05.ARRIVAL_TIMESTAMP,                          
-                      T05.ARRIVAL_AIRPORT_CODE,                       
-                      (T13.MAXIMUAL_AMOUNT_OF_SEATS -                 
-                      COALESCE(COUNT(T04.FLIGHT_ID), 0) ),            
-                      T05.DEPARTURE_AIRPORT_CODE                      
-               FROM T05_FLIGHT_TABLE T05                              
-               LEFT  JOIN T04_FLIGHT_SEATS T04 ON                     
-                 T05.FLIGHT_ID = T04.FLIGHT_ID                        
-               INNER JOIN T08_TABLE_PLANE_TABLE T08 ON                
-                 T08.PLANE_ID = T05.PLANE_ID                          
-               INNER JOIN T13_TYPE_OF_SEATS_TABLE T13 ON              
-                 T13.TYPE_OF_SEATS_ID = T08.TYPE_OF_SEATS_ID          
-                WHERE T05.DEPARTURE_AIRPORT_CODE =                    
-                              :T05-ARRIVAL-AIRPORT-CODE               
-                AND   T05.DEPARTURE_TIMESTAMP >                       
-               TIMESTAMP(:T05-ARRIVAL-TIMESTAMP) + 1 HOUR AND  
-                      T05.DEPARTURE_TIMESTAMP <                       
-               TIMESTAMP(:T05-ARRIVAL-TIMESTAMP) + 15 HOURS           
-                AND T05.FLIGHT_STATUS <> :CT-DELETED-STATUS           
-               GROUP BY                                               
-                      T05.FLIGHT_ID,                                  
-                      T13.MAXIMUAL_AMOUNT_OF_SEATS,                   
-                      T05.ARRIVAL_AIRPORT_CODE,                       
-                      T05.ARRIVAL_TIMESTAMP,                          
-                      T05.DEPARTURE_AIRPORT_CODE                      
-           END-EXEC.                                                  
-      * THIS CURSOR WILL FETCH ALL DATA OBOUT FIFTH  TRANSFER FLIGHT  
-      * CUROSR SEARCH FLIGHTS THAT HAVE DEPARTURE AIRPORT             
-      * SAME AS ARRIVAL AIRPORT FROM PREVOIUS FLIGHT                  
-      * AND IT'S WAITING TIME ( TIME BETWEEEN ARRIVAL AND DEPARTERE)  
-      * IS BETWWEN 1 HOUR AND 15 HOURS                                
-      * THIS CURSOR NOT LIKE THE PREVIOUS ONES HAVE SEARCH CONDITION  
-      * PLACED ON DESTINATION AIRPORT -> BECAUSE IT IS THE LAST       
-      * POSSIBLE TRANSFER, SO IT NOT MAKE SENS TO SEARCH ALL FLIGHTS  
-      * WE ARE GONNA GET ONLY VALID FLIGHTS AT THIS POINT             
-           EXEC SQL                                                   
-            DECLARE C-FIND-5-TRANSFER  CURSOR FOR                     
-             SELECT   T05.FLIGHT_ID,                                  
-                      T05.ARRIVAL_TIMESTAMP,                          
-                      T05.ARRIVAL_AIRPORT_CODE,                       
-                      (T13.MAXIMUAL_AMOUNT_OF_SEATS -                 
-                      COALESCE(COUNT(T04.FLIGHT_ID), 0) ),            
-                      T05.DEPARTURE_AIRPORT_CODE                      
-               FROM T05_FLIGHT_TABLE T05                              
-               LEFT  JOIN T04_FLIGHT_SEATS T04 ON                     
-                 T05.FLIGHT_ID = T04.FLIGHT_ID                        
-               INNER JOIN T08_TABLE_PLANE_TABLE T08 ON                
-                 T08.PLANE_ID = T05.PLANE_ID                          
-               INNER JOIN T13_TYPE_OF_SEATS_TABLE T13 ON              
-                 T13.TYPE_OF_SEATS_ID = T08.TYPE_OF_SEATS_ID          
-                WHERE T05.DEPARTURE_AIRPORT_CODE =                    
-                              :T05-ARRIVAL-AIRPORT-CODE         
+                              :T05-ARRIVAL-AIRPORT-CODE                 
                 AND   T05.DEPARTURE_TIMESTAMP >                         
-               TIMESTAMP(:T05-ARRIVAL-TIMESTAMP) + 1 HOUR AND           
+               TIMESTAMP(:T05-ARRIVAL-TIMESTAMP) +                      
+                      :CT-1-HOUR SECONDS AND                            
                       T05.DEPARTURE_TIMESTAMP <                         
-               TIMESTAMP(:T05-ARRIVAL-TIMESTAMP) + 15 HOURS             
+               TIMESTAMP(:T05-ARRIVAL-TIMESTAMP) +                      
+                      :CT-15-HOURS SECONDS                              
                AND T05.ARRIVAL_AIRPORT_CODE =                           
                                    :WS-Z02172-DEST-AIRPORT-IATA         
-                                                                        
+
                 AND T05.FLIGHT_STATUS <> :CT-DELETED-STATUS             
                GROUP BY                                                 
                       T05.FLIGHT_ID,                                    
-                      T13.MAXIMUAL_AMOUNT_OF_SEATS,                     
+                      T05.PLANE_ID,                                     
                       T05.ARRIVAL_AIRPORT_CODE,                         
                       T05.ARRIVAL_TIMESTAMP,                            
                       T05.DEPARTURE_AIRPORT_CODE                        
            END-EXEC.                                                    
+      ******************************************************************
+      *               WS-MULTI-CITY-VARIABLES                           
+      * SUPPORTS A MULTI-CITY (3+ LEG) ITINERARY: A SEQUENCE OF         
+      * AIRPORTS A-B-C(-D) WHERE EACH LEG IS SEARCHED AS A DIRECT       
+      * ONE-WAY FLIGHT (SAME CURSOR/QUEUE 2101-DIRECT-ONEWAY-WITH-ALL   
+      * USES FOR A SINGLE LEG), TAKING THE FIRST MATCHING FLIGHT PER    
+      * LEG -- CHOOSING AMONG SEVERAL CANDIDATE FLIGHTS PER LEG IS      
+      * LEFT FOR A FUTURE PASS, THE SAME WAY C-DIRECT-ONE-WAY-CURSOR    
+      * ITSELF HAS NO ORDER BY OF ITS OWN                               
+      ******************************************************************
+       01 WS-MULTI-CITY-VARIABLES.                                      
+           05 WS-MULTI-CITY-LEG-COUNT      PIC S9(1) COMP VALUE 0.      
+           05 WS-MULTI-CITY-ITER           PIC S9(1) COMP VALUE 0.      
+           05 WS-MULTI-CITY-AIRPORT OCCURS 5 TIMES     PIC X(3).        
+           05 WS-MULTI-CITY-DATE    OCCURS 4 TIMES     PIC X(10).       
+           05 WS-MULTI-CITY-LEG-OK         PIC X VALUE 'Y'.             
+               88 SO-MULTI-CITY-LEG-FOUND    VALUE 'Y'.                 
+               88 SO-MULTI-CITY-LEG-MISSING  VALUE 'N'.                 
+           05 WS-MULTI-CITY-RESULT OCCURS 4 TIMES.                      
+              10 WS-MC-FLIGHT-NUMBER       PIC X(15).                   
+              10 WS-MC-DEP-DATE            PIC X(10).                   
+              10 WS-MC-DEP-TIME            PIC X(05).                   
+              10 WS-MC-ARV-DATE            PIC X(10).                   
+              10 WS-MC-ARV-TIME            PIC X(05).                   
+              10 WS-MC-FREE-SEATS          PIC S9(4) COMP.              
        LINKAGE SECTION.                                                 
        01 DFHCOMMAREA PIC X(17294).                                     
        PROCEDURE DIVISION USING DFHCOMMAREA.                            
@@ -1148,7 +1272,7 @@
       * DEPENDING ON PROGRAM MODE, PARAGRAPH WILL SET PROGRAM FLAGS     
       *                                                                 
       *                                                                 
-      * PROGRAM CAN HAVE 3 MAIN MODES             
+      * PROGRAM CAN HAVE 3 MAIN MODES                                   
       * 1. NOT FIRST TIME (SO-M-NOT-FIRST) -> PROGRAM WAS RUNNING BEFORE
       * AND NOW IS RETRIGGERED BY THE USER (USER PRESSED ATTENTION KEY) 
       *                                                                 
@@ -1184,7 +1308,7 @@
                SET SO-PROGRAM-RUNS-NOT-FIRST-TIME  TO TRUE              
       * WHEN OTHER CLOUSE WILL BE TRUE ONLY IF THIS WAS INVALID CALL    
       * INVALID CALL MEANS THAT PROGRAM WAS CALLED WITH INVALID DATA    
-           WHEN OTHER   
+           WHEN OTHER                                                   
                PERFORM 3001-SEND-INVALID-CALL-MSG                       
            END-EVALUATE                                                 
            .                                                            
@@ -1220,7 +1344,7 @@
            EXEC CICS                                                    
            DELETEQ TS                                                   
            QUEUE(CT-ONEWAY-QUEUE)                                       
-           NOHANDLE      
+           NOHANDLE                                                     
            END-EXEC                                                     
            IF EIBRESP = DFHRESP(QIDERR) THEN                            
             CONTINUE                                                    
@@ -1256,7 +1380,7 @@
            END-EXEC                                                     
            IF EIBRESP = DFHRESP(QIDERR) OR DFHRESP(NORMAL) THEN         
             DISPLAY 'USUSNIETO FIRST QUEUE '                            
-           ELSE     
+           ELSE                                                         
             PERFORM 2200-CHECK-EIBRESP                                  
            END-IF                                                       
            .                                                            
@@ -1292,7 +1416,7 @@
             DISPLAY 'USUSNIETO THIRD QUEUE '                            
            ELSE                                                         
             PERFORM 2200-CHECK-EIBRESP                                  
-           END-IF     
+           END-IF                                                       
            .                                                            
       ******************************************************************
       *                    1015-SET-START-FLAGS                         
@@ -1328,7 +1452,7 @@
                SET SO-Z02141-M-WITHOUT TO TRUE                          
                PERFORM 2300-CALL-ERROR-ROUTINE                          
            END-EVALUATE                                                 
-           .      
+           .                                                            
       ******************************************************************
       *                    2001-PROCESS-FIRST-TIME                      
       * BASED ON THE FLAGS SET BY THE USER IN Z02152 PROGRAM            
@@ -1343,33 +1467,37 @@
       *     4. NOT DIRECT AND 2 WAY                                     
       ******************************************************************
        2001-PROCESS-FIRST-TIME.                                         
+           IF WS-Z02172-MULTI-CITY-IND = 'Y' THEN                       
+              PERFORM 2126-MULTI-CITY-SEARCH                            
+           ELSE                                                         
            EVALUATE TRUE                                                
             WHEN SO-DIRECT-FLIGHT                                       
              EVALUATE TRUE                                              
               WHEN SO-ONE-WAY-FLIGHT                                    
-                                                                        
+
                  PERFORM 2101-DIRECT-ONEWAY-WITH-ALL                    
-                                                                        
+
               WHEN SO-NOT-ONE-WAY-FLIGHT                                
-                                                                        
+
                  PERFORM 2108-FIND-DIRECT-2-WAY-FLIGHT                  
-                                                                        
+
              END-EVALUATE                                               
             WHEN SO-NOT-DIRECT-FLIGHT                                   
-                                                                        
+
              EVALUATE TRUE                                              
              WHEN SO-ONE-WAY-FLIGHT                                     
-                                                                        
+
                 SET SO-SEARCH-FOR-N-DIRECT-ONEWAY TO TRUE               
                 PERFORM 2105-NOT-DIRECT-ONEWAY                          
                 PERFORM 2021-DISPLAY-FIRST-15-FLIGHTS                   
-                                                                        
+
              WHEN SO-NOT-ONE-WAY-FLIGHT                                 
-                                                                        
+
                 PERFORM 2109-NON-DIRECT-RETURN-FLIGHTS                  
-                                                                        
+
              END-EVALUATE                                               
            END-EVALUATE                                                 
+           END-IF                                                       
            .                                                            
       ******************************************************************
       *                     2002-PROCESS-WITH-DATA                      
@@ -1400,7 +1528,7 @@
                    WS-Z02172-LAST-Q5-REC-ID                             
                  PERFORM 2117-DISPLAY-NEXT-4-2WAY-N-DIR                 
               ELSE                                                      
-                 MOVE WS-Z02172-FIRST-Q5-REC-ID TO
+                 MOVE WS-Z02172-FIRST-Q5-REC-ID TO                      
                    WS-Z02172-LAST-Q5-REC-ID                             
                 PERFORM 2083-DISPLAY-NEXT-4-2WAY-DIR                    
               END-IF                                                    
@@ -1426,24 +1554,80 @@
              END-IF                                                     
            WHEN DFHPF8                                                  
       * PROGRAM WILL DO PAGINING LOGIC UPWARDS                          
+             PERFORM 2004-CHECK-QUEUE-SURVIVED                          
+             IF SO-QUEUE-WAS-LOST THEN                                  
+                PERFORM 2005-REBUILD-LOST-QUEUE                         
+             ELSE                                                       
              IF SO-ONE-WAY-FLIGHT THEN                                  
       * DISPLAY NEXT 15 ONE WAY FLIGHTS (DIRECT OR NOT DIRECT)          
               PERFORM 2050-DISPLAY-NEXT-15-ONE-WAY                      
              ELSE                                                       
               PERFORM 2331-DISPLAY-NEXT-2WAY                            
              END-IF                                                     
+             END-IF                                                     
            WHEN DFHPF7                                                  
       * PROGRAM WILL DO PAGINING LOGIC BACKWARDS                        
+             PERFORM 2004-CHECK-QUEUE-SURVIVED                          
+             IF SO-QUEUE-WAS-LOST THEN                                  
+                PERFORM 2005-REBUILD-LOST-QUEUE                         
+             ELSE                                                       
              IF SO-ONE-WAY-FLIGHT THEN                                  
               PERFORM 2051-DISPLAY-PREV-15-ONE-WAY                      
-             ELSE     
+             ELSE                                                       
               PERFORM 2330-DISPLAY-PREVIOUS-2WAY                        
              END-IF                                                     
+             END-IF                                                     
            WHEN OTHER                                                   
               PERFORM 2336-SEND-INVALID-KEY-MSG                         
            END-EVALUATE                                                 
            .                                                            
       ******************************************************************
+      *                2004-CHECK-QUEUE-SURVIVED                        
+      * A RESULT-SET TSQ LIVES ONLY AS LONG AS THE CICS REGION DOES --  
+      * IF THE REGION WAS BOUNCED (OR THE TASK ABENDED) BETWEEN SEARCH  
+      * AND PAGING, THE QUEUE THE USER IS ABOUT TO PAGE THROUGH IS      
+      * GONE EVEN THOUGH DFHCOMMAREA (WHICH THE TERMINAL HOLDS, NOT     
+      * CICS) STILL HAS THE ORIGINAL SEARCH CRITERIA.  THIS PARAGRAPH   
+      * PROBES THE QUEUE THE CURRENT SEARCH TYPE PAGES THROUGH AND      
+      * SETS SW-IF-QUEUE-SURVIVED SO THE CALLER CAN TELL A LOST QUEUE   
+      * APART FROM A NORMAL END-OF-DATA                                 
+      ******************************************************************
+       2004-CHECK-QUEUE-SURVIVED.                                       
+           SET SO-QUEUE-SURVIVED TO TRUE                                
+           IF SO-ONE-WAY-FLIGHT THEN                                    
+              EXEC CICS                                                 
+                READQ TS                                                
+                QUEUE(CT-ONEWAY-QUEUE)                                  
+                INTO(WS-ONE-WAY-Q-STRUCTURE)                            
+                ITEM(1)                                                 
+                NOHANDLE                                                
+              END-EXEC                                                  
+           ELSE                                                         
+              EXEC CICS                                                 
+                READQ TS                                                
+                QUEUE(CT-TO-AND-FROM-QUEUE)                             
+                INTO(WS-TO-AND-FROM-Q-STRUCTURE)                        
+                ITEM(1)                                                 
+                NOHANDLE                                                
+              END-EXEC                                                  
+           END-IF                                                       
+           IF EIBRESP = DFHRESP(QIDERR) THEN                            
+              SET SO-QUEUE-WAS-LOST TO TRUE                             
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                2005-REBUILD-LOST-QUEUE                          
+      * REBUILDS THE RESULT SET FROM THE SEARCH CRITERIA ALREADY        
+      * SITTING IN DFHCOMMAREA (ORIGIN/DESTINATION/DATES/DIRECT/        
+      * ONE-WAY/MULTI-CITY FLAGS -- EVERYTHING 2001-PROCESS-FIRST-TIME  
+      * NORMALLY WORKS FROM) INSTEAD OF FORCING THE USER BACK TO        
+      * Z02152 TO RE-ENTER THEIR SEARCH FROM SCRATCH                    
+      ******************************************************************
+       2005-REBUILD-LOST-QUEUE.                                         
+           PERFORM 1011-DELETE-THE-QUEUES                               
+           PERFORM 2001-PROCESS-FIRST-TIME                              
+           .                                                            
+      ******************************************************************
       *                 2020-WRITE-DIRECT-ONE-WAY                       
       * THIS PARAGRAPH WILL SAVE TO THE QUEUE DATA ABOUT                
       * DIRECT ONE WAY FLIGHTS                                          
@@ -1458,6 +1642,8 @@
                                             QUEUE-DEPARTURE-AIRPORT-CODE
            MOVE T05-ARRIVAL-AIRPORT-CODE   TO QUEUE-ARRIVAL-AIRPORT-CODE
            MOVE T05-AIRLINE-CODE           TO QUEUE-AIRLINE-CODE        
+           MOVE T05-MARKETING-AIRLINE-CODE TO                           
+                                            QUEUE-MARKETING-AIRLINE-CODE
            MOVE '00'                       TO QUEUE-TRANSFER-NUMBER     
            EXEC CICS                                                    
              WRITEQ TS                                                  
@@ -1472,7 +1658,7 @@
       *                                                                 
       * IT JUST SETS ITEM COUNTER ( ITEM COUNTER WILL STORE INFORMATION 
       * ABOUT NUMBER OF ROW IN THE QUEU) TO  1 NAD THANKS TO THAT       
-      * WE WILL START READING THE QUEU FROM THE FIRST ROW     
+      * WE WILL START READING THE QUEU FROM THE FIRST ROW               
       ******************************************************************
        2021-DISPLAY-FIRST-15-FLIGHTS.                                   
            MOVE 1 TO WS-WHAT-RECORD-TO-READ                             
@@ -1508,7 +1694,7 @@
       * FIRST PART OF THIS PARAGRAPH IS IMPORANT FOR BOTH               
       * DIRECT OR NON DIRECT FLIGHTS                                    
       *                                                                 
-      * SECOND PART (AFTER *************)
+      * SECOND PART (AFTER *************)                               
       * IS IMPORANT ONLY FOR NON DIRECT FLIGHTS                         
       ******************************************************************
        2023-ONE-WAY-QUEUE-TO-SCREEN.                                    
@@ -1520,7 +1706,25 @@
            MOVE ONE-WAY-Q-ARV-DATE           TO  ARRIVAL-DATEO(WS-ITER3)
            MOVE ONE-WAY-Q-ARV-TIME           TO  ARRIVAL-TIMEO(WS-ITER3)
            MOVE QUEUE-AIRLINE-CODE           TO  AIRLINEO(WS-ITER3)     
+      * A CODESHARE FLIGHT ALSO CARRIES A MARKETING FLIGHT NUMBER --    
+      * OPERATING CARRIER STAYS IN AIRLINEO ABOVE, MARKETING FLIGHT     
+      * NUMBER GOES TO MKTFLTNO SO THE USER SEES BOTH                   
+           IF QUEUE-MARKETING-AIRLINE-CODE NOT = SPACES THEN            
+              MOVE SPACES TO WS-MARKETING-FLIGHT-NUMBER                 
+              MOVE QUEUE-MARKETING-AIRLINE-CODE TO                      
+                                   WS-MARKETING-FLIGHT-NUMBER(1:3)      
+              MOVE QUEUE-FLIGHT-NUMBER(4:12) TO                         
+                                   WS-MARKETING-FLIGHT-NUMBER(4:12)     
+              MOVE WS-MARKETING-FLIGHT-NUMBER TO MKTFLTNO(WS-ITER3)     
+           ELSE                                                         
+              MOVE LOW-VALUES TO MKTFLTNO(WS-ITER3)                     
+           END-IF                                                       
            MOVE QUEUE-TRANSFER-NUMBER   TO TRANSFER-NUMBERO(WS-ITER3)   
+           PERFORM 7095-GET-LOWEST-FARE                                 
+           MOVE WS-FARE-AMOUNT               TO  FAREO(WS-ITER3)        
+           PERFORM 7096-GET-FARE-CURRENCY                               
+           MOVE WS-AIRLINE-CURRENCY-CODE     TO  CURRENCYO(WS-ITER3)    
+           MOVE WS-FARE-COMMON-AMOUNT        TO  FARECOMO(WS-ITER3)     
       * HERE PROGRAM WILL SAVE FLIGHT NUMBER FOR EACH POSITION ON THE   
       * SCREEN, THANKS TO THAT LOGIC PROGRAM WILL HAVE TO RETRIVE       
       * PALCES WHEN USER PLACED AN X, NOT ALL THE FIELDS ON THE MAP     
@@ -1687,7 +1891,7 @@
       *                    2050-DISPLAY-NEXT-15-ONE-WAY                 
       * PARAGRAPH WILL INITIALIZE MAP AND                               
       ******************************************************************
-       2050-DISPLAY-NEXT-15-ONE-WAY.             
+       2050-DISPLAY-NEXT-15-ONE-WAY.                                    
            SET SO-NOT-END-OF-QUEUE TO TRUE                              
            PERFORM 2102-INITIALIZE-MAP-1                                
            MOVE WS-Z02172-LAST-REC-ID TO WS-WHAT-RECORD-TO-READ         
@@ -1759,7 +1963,7 @@
            END-PERFORM                                                  
            .                                                            
       ******************************************************************
-      *                    2156-DISPLAY-MAP-2           
+      *                    2156-DISPLAY-MAP-2                           
       ******************************************************************
        2156-DISPLAY-MAP-2.                                              
            EXEC CICS                                                    
@@ -1795,7 +1999,7 @@
              MOVE LOW-VALUES TO RDEST-AIRPORT-A(WS-ITER5)               
              MOVE LOW-VALUES TO BCHOICE-A(WS-ITER5)                     
            END-PERFORM                                                  
-           .                  
+           .                                                            
       ******************************************************************
       *                     2059-READ-DIRECT-2WAY                       
       ******************************************************************
@@ -1831,7 +2035,7 @@
            PERFORM 2200-CHECK-EIBRESP                                   
            .                                                            
       ******************************************************************
-      *                 2075-PROCESS-INPUT-2-WAY       
+      *                 2075-PROCESS-INPUT-2-WAY                        
       * PARAGRAPH WILL HAVE TO GET INFO ABOUT WHERE USER PLACED HIS     
       * CHOICE,                                                         
       * THEN IT NEEDS TO CHECK IF THIS CHOICE IS VALID AND IF USER      
@@ -1867,42 +2071,42 @@
             NOHANDLE                                                    
            END-EXEC                                                     
            IF EIBRESP = DFHRESP(MAPFAIL)  THEN                          
-             CONTINUE        
-          ELSE                                                         
+             CONTINUE                                                   
+          ELSE                                                          
                                                                        
-            PERFORM 2200-CHECK-EIBRESP                                 
-          END-IF                                                       
-          .                                                            
-     ******************************************************************
-     *              2079-CHECK-WHAT-USER-CHOOSE                        
-     * THIS PARAGRAPH WILL GET POSITION OF USER CHOICE (WHERE USER     
-     * PLACE A SYMBOL)                                                 
-     *                                                                 
-     * IF USER PLACED THERE SOMETHING OTHER THAN '1' OR '2' THEN       
-     * PROGRAM WILL DISPLAY PROPER ERROR                               
-     *                                                                 
-     * IF USER HAVE CHECKED MORE THAN 1 FLIGHT (OR 1 TRANSFER FLIGHT)  
-     * THEN PROGRAM WILL DISPLAY PROPER ERROR                          
-     *                                                                 
-     ******************************************************************
-      2079-CHECK-WHAT-USER-CHOOSE.                                     
+            PERFORM 2200-CHECK-EIBRESP                                  
+          END-IF                                                        
+          .                                                             
+     ****************************************************************** 
+     *              2079-CHECK-WHAT-USER-CHOOSE                         
+     * THIS PARAGRAPH WILL GET POSITION OF USER CHOICE (WHERE USER      
+     * PLACE A SYMBOL)                                                  
+     *                                                                  
+     * IF USER PLACED THERE SOMETHING OTHER THAN '1' OR '2' THEN        
+     * PROGRAM WILL DISPLAY PROPER ERROR                                
+     *                                                                  
+     * IF USER HAVE CHECKED MORE THAN 1 FLIGHT (OR 1 TRANSFER FLIGHT)   
+     * THEN PROGRAM WILL DISPLAY PROPER ERROR                           
+     *                                                                  
+     ****************************************************************** 
+      2079-CHECK-WHAT-USER-CHOOSE.                                      
                                                                        
-     * PARAGRAPH WILL GET POSITION WHERE USER PLACED HIS CHOICE        
-     * WE WILL ALSO GET NUMBER OF CHOICES USER HAS MADE                
-     *                                                                 
-     * LATER WE WILL VALIDATE IF USER CHOOSE ONLY 1 OPTTION (VALID)    
-     * OR MORE (INVALID )                                              
+     * PARAGRAPH WILL GET POSITION WHERE USER PLACED HIS CHOICE         
+     * WE WILL ALSO GET NUMBER OF CHOICES USER HAS MADE                 
+     *                                                                  
+     * LATER WE WILL VALIDATE IF USER CHOOSE ONLY 1 OPTTION (VALID)     
+     * OR MORE (INVALID )                                               
                                                                        
-          PERFORM 2301-GET-CHOICE-POSITION-2WAY                        
-          PERFORM 2302-CHECK-CHOICE-NUMBER                             
+          PERFORM 2301-GET-CHOICE-POSITION-2WAY                         
+          PERFORM 2302-CHECK-CHOICE-NUMBER                              
                                                                        
-     * IF WE ARE SEARCHING FOR NON DIRECT 2WAY FLIGHT                  
-          IF SO-SEARCH-FOR-N-DIRECT-RETURN THEN                        
-            PERFORM 2303-VALIDATE-N-DIRECT-2WAY                        
-          ELSE                                                         
-     * IF WE ARE SEARCHING FOR DIRECT 2 WAY FLIGHT                     
-            PERFORM 2304-VALIDATE-DIRECT-2WAY                          
-          END-IF 
+     * IF WE ARE SEARCHING FOR NON DIRECT 2WAY FLIGHT                   
+          IF SO-SEARCH-FOR-N-DIRECT-RETURN THEN                         
+            PERFORM 2303-VALIDATE-N-DIRECT-2WAY                         
+          ELSE                                                          
+     * IF WE ARE SEARCHING FOR DIRECT 2 WAY FLIGHT                      
+            PERFORM 2304-VALIDATE-DIRECT-2WAY                           
+          END-IF                                                        
       * IF USER PLACED '1' NEXT TO FLIGHT IT MEANS HE WANTS TO          
       * CHOOSE IT                                                       
       *                                                                 
@@ -1937,43 +2141,43 @@
               LARRIVAL-TIME-O(WS-ITER3)                                 
            MOVE 2WAY-DIR-FLIGHT-FROM-NUMBER            TO               
                RFLIGHT-NUMBER-O(WS-ITER3)                               
-           MOVE 2WAY-DIR-FLIGHT-FROM-DEP-DATE          TO 
-             RDEPARTURE-DATE-O(WS-ITER3)                               
-          MOVE 2WAY-DIR-FLIGHT-FROM-DEP-TIME          TO               
-             RDEPARTURE-TIME-O(WS-ITER3)                               
-          MOVE 2WAY-DIR-FLIGHT-FROM-ARV-DATE          TO               
-             RARRIVAL-DATE-O(WS-ITER3)                                 
-          MOVE 2WAY-DIR-FLIGHT-FROM-ARV-TIME          TO               
-             RARRIVAL-TIME-O(WS-ITER3)                                 
+           MOVE 2WAY-DIR-FLIGHT-FROM-DEP-DATE          TO               
+             RDEPARTURE-DATE-O(WS-ITER3)                                
+          MOVE 2WAY-DIR-FLIGHT-FROM-DEP-TIME          TO                
+             RDEPARTURE-TIME-O(WS-ITER3)                                
+          MOVE 2WAY-DIR-FLIGHT-FROM-ARV-DATE          TO                
+             RARRIVAL-DATE-O(WS-ITER3)                                  
+          MOVE 2WAY-DIR-FLIGHT-FROM-ARV-TIME          TO                
+             RARRIVAL-TIME-O(WS-ITER3)                                  
                                                                        
-          MOVE 2WAY-DIR-DEPARTURE-AIRPORT             TO               
-             LORIGIN-AIRPORT-O(WS-ITER3)                               
-          MOVE 2WAY-DIR-DEPARTURE-AIRPORT             TO               
-             RDEST-AIRPORT-O(WS-ITER3)                                 
-          MOVE 2WAY-DIR-ARRIVAL-AIRPORT               TO               
-             LDEST-AIRPORT-O(WS-ITER3)                                 
-          MOVE 2WAY-DIR-ARRIVAL-AIRPORT               TO               
-             RORIGIN-AIRPORT-O(WS-ITER3)                               
-          MOVE 2WAY-DIR-FLIGHT-TO-NUMBER TO                            
-              WS-ARRAY-FLIGHT-TO(WS-ITER3)                             
-          MOVE 2WAY-DIR-FLIGHT-FROM-NUMBER TO                          
-              WS-ARRAY-FLIGHT-FROM(WS-ITER3)                           
+          MOVE 2WAY-DIR-DEPARTURE-AIRPORT             TO                
+             LORIGIN-AIRPORT-O(WS-ITER3)                                
+          MOVE 2WAY-DIR-DEPARTURE-AIRPORT             TO                
+             RDEST-AIRPORT-O(WS-ITER3)                                  
+          MOVE 2WAY-DIR-ARRIVAL-AIRPORT               TO                
+             LDEST-AIRPORT-O(WS-ITER3)                                  
+          MOVE 2WAY-DIR-ARRIVAL-AIRPORT               TO                
+             RORIGIN-AIRPORT-O(WS-ITER3)                                
+          MOVE 2WAY-DIR-FLIGHT-TO-NUMBER TO                             
+              WS-ARRAY-FLIGHT-TO(WS-ITER3)                              
+          MOVE 2WAY-DIR-FLIGHT-FROM-NUMBER TO                           
+              WS-ARRAY-FLIGHT-FROM(WS-ITER3)                            
                                                                        
-          MOVE 2WAY-DIR-FLIGHT-TO-NUMBER                               
-          TO WS-FLIGHT-ARRAY-TO(WS-ITER3)                              
-          MOVE 2WAY-DIR-FLIGHT-FROM-NUMBER TO                          
-                       WS-FLIGHT-ARRAY-FROM(WS-ITER3)                  
-          MOVE 2WAY-DIR-NUMBER-OF-TRANSFERS TO TRANSO(WS-ITER3)        
-          MOVE 2WAY-DIR-NUMBER-OF-TRANSFERS TO TRAN2O(WS-ITER3)        
+          MOVE 2WAY-DIR-FLIGHT-TO-NUMBER                                
+          TO WS-FLIGHT-ARRAY-TO(WS-ITER3)                               
+          MOVE 2WAY-DIR-FLIGHT-FROM-NUMBER TO                           
+                       WS-FLIGHT-ARRAY-FROM(WS-ITER3)                   
+          MOVE 2WAY-DIR-NUMBER-OF-TRANSFERS TO TRANSO(WS-ITER3)         
+          MOVE 2WAY-DIR-NUMBER-OF-TRANSFERS TO TRAN2O(WS-ITER3)         
                                                                        
-          .                                                            
-     ******************************************************************
-     *                  2081-SEND-2WAY-FLIGHT-MAP                      
-     * PARAGRAPH SEND MAPS WHEN PROGRAM SEARCHES FOR RETURN FLIGHTS    
-     ******************************************************************
-      2081-SEND-2WAY-FLIGHT-MAP.                                       
-          EXEC CICS                                                    
-           SEND MAP('M10217') MAPSET('M10217')    
+          .                                                             
+     ****************************************************************** 
+     *                  2081-SEND-2WAY-FLIGHT-MAP                       
+     * PARAGRAPH SEND MAPS WHEN PROGRAM SEARCHES FOR RETURN FLIGHTS     
+     ****************************************************************** 
+      2081-SEND-2WAY-FLIGHT-MAP.                                        
+          EXEC CICS                                                     
+           SEND MAP('M10217') MAPSET('M10217')                          
             FROM(M10217O)                                               
             ERASE                                                       
            END-EXEC                                                     
@@ -1982,42 +2186,42 @@
       ******************************************************************
       *                  2082-MOVE-QUEUE-6-TO-SCREEN                    
       ******************************************************************
-       2082-MOVE-QUEUE-6-TO-SCREEN.                                
-           MOVE QUEUE-6-FIRST-TO-NUMBER                TO          
-               LFLIGHT-NUMBER-O(WS-ITER3)                          
-           MOVE QUEUE-6-FLIGHT-TO-DEP-DATE             TO          
-              LDEPARTURE-DATE-O(WS-ITER3)                          
-           MOVE QUEUE-6-FLIGHT-TO-DEP-TIME             TO          
-              LDEPARTURE-TIME-O(WS-ITER3)                          
-           MOVE QUEUE-6-FLIGHT-TO-ARV-DATE             TO          
-              LARRIVAL-DATE-O(WS-ITER3)                            
-           MOVE QUEUE-6-FLIGHT-TO-ARV-TIME             TO          
-              LARRIVAL-TIME-O(WS-ITER3)                            
-           MOVE QUEUE-6-FIRST-FROM-NUMBER              TO          
-               RFLIGHT-NUMBER-O(WS-ITER3)                          
-           MOVE QUEUE-6-FLIGHT-FROM-DEP-DATE           TO          
-              RDEPARTURE-DATE-O(WS-ITER3)                          
-           MOVE QUEUE-6-FLIGHT-FROM-DEP-TIME           TO          
-              RDEPARTURE-TIME-O(WS-ITER3)                          
-           MOVE QUEUE-6-FLIGHT-FROM-ARV-DATE           TO          
-              RARRIVAL-DATE-O(WS-ITER3)                            
-           MOVE QUEUE-6-FLIGHT-FROM-ARV-TIME           TO          
-              RARRIVAL-TIME-O(WS-ITER3)                            
+       2082-MOVE-QUEUE-6-TO-SCREEN.                                     
+           MOVE QUEUE-6-FIRST-TO-NUMBER                TO               
+               LFLIGHT-NUMBER-O(WS-ITER3)                               
+           MOVE QUEUE-6-FLIGHT-TO-DEP-DATE             TO               
+              LDEPARTURE-DATE-O(WS-ITER3)                               
+           MOVE QUEUE-6-FLIGHT-TO-DEP-TIME             TO               
+              LDEPARTURE-TIME-O(WS-ITER3)                               
+           MOVE QUEUE-6-FLIGHT-TO-ARV-DATE             TO               
+              LARRIVAL-DATE-O(WS-ITER3)                                 
+           MOVE QUEUE-6-FLIGHT-TO-ARV-TIME             TO               
+              LARRIVAL-TIME-O(WS-ITER3)                                 
+           MOVE QUEUE-6-FIRST-FROM-NUMBER              TO               
+               RFLIGHT-NUMBER-O(WS-ITER3)                               
+           MOVE QUEUE-6-FLIGHT-FROM-DEP-DATE           TO               
+              RDEPARTURE-DATE-O(WS-ITER3)                               
+           MOVE QUEUE-6-FLIGHT-FROM-DEP-TIME           TO               
+              RDEPARTURE-TIME-O(WS-ITER3)                               
+           MOVE QUEUE-6-FLIGHT-FROM-ARV-DATE           TO               
+              RARRIVAL-DATE-O(WS-ITER3)                                 
+           MOVE QUEUE-6-FLIGHT-FROM-ARV-TIME           TO               
+              RARRIVAL-TIME-O(WS-ITER3)                                 
                                                                    
-           MOVE QUEUE-6-DEPARTURE-AIRPORT              TO          
-              LORIGIN-AIRPORT-O(WS-ITER3)                          
-           MOVE QUEUE-6-ARRIVAL-AIRPORT                TO          
-              LDEST-AIRPORT-O(WS-ITER3)                            
+           MOVE QUEUE-6-DEPARTURE-AIRPORT              TO               
+              LORIGIN-AIRPORT-O(WS-ITER3)                               
+           MOVE QUEUE-6-ARRIVAL-AIRPORT                TO               
+              LDEST-AIRPORT-O(WS-ITER3)                                 
                                                                    
-           MOVE QUEUE-6-ARRIVAL-AIRPORT              TO            
-              RORIGIN-AIRPORT-O(WS-ITER3)                          
-           MOVE QUEUE-6-DEPARTURE-AIRPORT              TO          
-              RDEST-AIRPORT-O(WS-ITER3)                            
+           MOVE QUEUE-6-ARRIVAL-AIRPORT              TO                 
+              RORIGIN-AIRPORT-O(WS-ITER3)                               
+           MOVE QUEUE-6-DEPARTURE-AIRPORT              TO               
+              RDEST-AIRPORT-O(WS-ITER3)                                 
                                                                    
-           MOVE QUEUE-6-FIRST-TO-NUMBER  TO                        
-               WS-ARRAY-FLIGHT-TO(WS-ITER3)                        
-           MOVE QUEUE-6-FIRST-FROM-NUMBER  TO                      
-               WS-ARRAY-FLIGHT-FROM(WS-ITER3)       
+           MOVE QUEUE-6-FIRST-TO-NUMBER  TO                             
+               WS-ARRAY-FLIGHT-TO(WS-ITER3)                             
+           MOVE QUEUE-6-FIRST-FROM-NUMBER  TO                           
+               WS-ARRAY-FLIGHT-FROM(WS-ITER3)                           
                                                                         
            MOVE QUEUE-6-FIRST-TO-NUMBER  TO WS-FLIGHT-ARRAY-TO(WS-ITER3)
            MOVE QUEUE-6-FIRST-FROM-NUMBER  TO                           
@@ -2050,10 +2254,11 @@
            MOVE WS-Z02172-DEST-AIRPORT-IATA TO  T05-ARRIVAL-AIRPORT-CODE
            MOVE WS-Z02172-ORIGIN-AIRPORT-IATA TO                        
                                               T05-DEPARTURE-AIRPORT-CODE
-                                                                        
+
+           PERFORM 7007-COMPUTE-FLEX-DATE-RANGE                         
            PERFORM 7001-OPEN-DIR-ONEWAY-CURSOR                          
       * PARAGRAPH WILL FETCH DIRECT ONEWAY FLIGHTS TO QUEUE             
-           PERFORM 7002-FETCH-FLIGHTS-TO-QUEUE    
+           PERFORM 7002-FETCH-FLIGHTS-TO-QUEUE                          
            PERFORM 7003-CLOSE-DIR-ONEWAY-CURSOR                         
            PERFORM 2021-DISPLAY-FIRST-15-FLIGHTS                        
            .                                                            
@@ -2089,7 +2294,7 @@
              MOVE LOW-VALUES TO FLIGHT-NUMBERA(WS-ITER3)                
              MOVE LOW-VALUES TO AIR-ORGA(WS-ITER3)                      
              MOVE LOW-VALUES TO DEPARTURE-DATEA(WS-ITER3)               
-             MOVE LOW-VALUES TO DEPARTURE-TIMEA(WS-ITER3) 
+             MOVE LOW-VALUES TO DEPARTURE-TIMEA(WS-ITER3)               
              MOVE LOW-VALUES TO AIR-DESA(WS-ITER3)                      
              MOVE LOW-VALUES TO ARRIVAL-DATEA(WS-ITER3)                 
              MOVE LOW-VALUES TO ARRIVAL-TIMEA(WS-ITER3)                 
@@ -2161,7 +2366,7 @@
       ******************************************************************
        2089-VALIDATE-THE-FLIGHT.                                        
               SET SO-DONT-SEARCH-NEXT-TRANSFER TO TRUE                  
-      * IF NUMBER OF SEAT IS VALID       
+      * IF NUMBER OF SEAT IS VALID                                      
               IF SO-CONTINUE-WITH-ROW THEN                              
                 MOVE T05-ARRIVAL-AIRPORT-CODE TO WS-DESTINATION-AIRPORT 
                 MOVE T05-DEPARTURE-AIRPORT-CODE TO WS-ORIGIN-AIRPORT    
@@ -2197,7 +2402,7 @@
                              DISPLAY 'RETURN FLIGHT DROP '              
                              DISPLAY 'DUE TO INVALID DISTANCE OR '      
                              DISPLAY 'INVALID DATE '                    
-                           ELSE     
+                           ELSE                                         
                              PERFORM 2207-INITIALIZE-SUBFLIGHTS         
                              PERFORM 2203-WRITE-ONE-WAY-QUEUE           
                            END-IF                                       
@@ -2233,7 +2438,7 @@
        2099-CALCULATE-SUM-OF-DIST.                                      
            MOVE 0 TO WS-SUM-OF-DISTANCES                                
            PERFORM VARYING WS-ITER15 FROM 1 BY 1 UNTIL WS-ITER15 >      
-                                     WS-WHICH-FLIGHT-IN-TRANSFERS    
+                                     WS-WHICH-FLIGHT-IN-TRANSFERS       
               ADD WS-DISTANCE(WS-WHICH-FLIGHT-IN-TRANSFERS) TO          
                    WS-SUM-OF-DISTANCES                                  
            END-PERFORM                                                  
@@ -2269,7 +2474,7 @@
       *                                                                 
       *  THIS PARAGRAPH, AND PARAGRAPHS CALLED BY THIS PARAGRAPH        
       * USES SPECIAL NAMES OF CURSORS AND PARAGRAPHS THAT USES THOSE    
-      * CURSORS    
+      * CURSORS                                                         
       *                                                                 
       *  WHEN YOU SEE "4-TRANSFER"  SOMEWHERE IN THE NAME OF PARAGRAPH  
       * OR CURSOR THIS MEANS THAT THIS CURSOR SEARCHES FOR FLIGHTS      
@@ -2281,6 +2486,9 @@
            DISPLAY 'IN 2105  NOT DIRECT NEW '                           
            MOVE WS-Z02172-DEST-AIRPORT-IATA   TO WS-DESTINATION-AIRPORT 
            MOVE WS-Z02172-ORIGIN-AIRPORT-IATA TO WS-ORIGIN-AIRPORT      
+           MOVE WS-Z02172-DEPARTURE-DATE TO WS-DEPARTURE-DATE           
+           MOVE WS-Z02172-RETURN-DATE    TO WS-ARRIVAL-DATE             
+           PERFORM 7007-COMPUTE-FLEX-DATE-RANGE                         
            PERFORM 2208-CALCULATE-DISTANCE                              
            COMPUTE WS-MAXIMAL-DISTANCE = 2.5 * WS-CALCULATED-DISTANCE   
                                                                         
@@ -2305,7 +2513,7 @@
       * PROGRAM WILL :                                                  
       * 1. OPEN CUROSR.                                                 
       * 2. FETCH DATA FROM THE CURSOR ONE BY ONE INTO THE QUEU          
-      * 3. CLOSE THE CURSOR      
+      * 3. CLOSE THE CURSOR                                             
       * 4. DISPLAY FLIGHT                                               
       ******************************************************************
        2108-FIND-DIRECT-2-WAY-FLIGHT.                                   
@@ -2315,7 +2523,8 @@
            MOVE WS-Z02172-DEST-AIRPORT-IATA TO T05-ARRIVAL-AIRPORT-CODE 
            MOVE WS-Z02172-ORIGIN-AIRPORT-IATA TO                        
                                               T05-DEPARTURE-AIRPORT-CODE
-                                                                        
+
+           PERFORM 7007-COMPUTE-FLEX-DATE-RANGE                         
            PERFORM 7045-OPEN-DIRECT-2WAY-CURSOR                         
            PERFORM 7046-DIRECT-2WAY-TO-QUEUE                            
            PERFORM 7047-CLOSE-DIRECT-2WAY-CUR                           
@@ -2341,7 +2550,7 @@
       * IF ARRIVAL DATE IS VALID OR NOT                                 
       *                                                                 
       * AT THE END OF THOSE 2 PROCESSES WE WILL HAVE TWO QUEUES         
-      * 1. FIRST WILL STORE INFO ABOUT "TO" FLIGHTS 
+      * 1. FIRST WILL STORE INFO ABOUT "TO" FLIGHTS                     
       * 2. SECOND WILL STORE INFO ABOUT "FROM" FLIGHTS                  
       *                                                                 
       * THEN WE WILL CREATE THIRD QUEU THAT WILL STORE                  
@@ -2449,7 +2658,7 @@
              ADD 1 TO WS-FIRST-QUEUE-ITERATOR                           
              PERFORM 2112-READ-FLIGHT-TO-QUEUE                          
            END-PERFORM                                                  
-           .             
+           .                                                            
       ******************************************************************
       *                   2112-READ-FLIGHT-TO-QUEUE                     
       ******************************************************************
@@ -2485,7 +2694,7 @@
            EVALUATE EIBRESP                                             
            WHEN DFHRESP(NORMAL)                                         
               CONTINUE                                                  
-           WHEN DFHRESP(ITEMERR)  
+           WHEN DFHRESP(ITEMERR)                                        
               SET SO-END-OF-FROM-QUEUE TO TRUE                          
            WHEN OTHER                                                   
              PERFORM 2200-CHECK-EIBRESP                                 
@@ -2521,7 +2730,7 @@
            DISPLAY '2114 DEPARTUER AIRPORT: ' QUEUE-6-DEPARTURE-AIRPORT 
            DISPLAY '2114 ARRIVAL AIRPORT: '  QUEUE-6-ARRIVAL-AIRPORT    
            MOVE QUEUE-F-TRANSFER-NUMBER  TO                             
-                         QUEUE-6-NUMBER-OF-TO-TRANSFERS     
+                         QUEUE-6-NUMBER-OF-TO-TRANSFERS                 
            MOVE QUEUE-S-TRANSFER-NUMBER  TO                             
                          QUEUE-6-NUMBER-OF-FR-TRANSFERS                 
            MOVE QUEUE-F-FIRST-FLIGHT-ID TO QUEUE-6-TO-FLIGHT-ID(1)      
@@ -2557,7 +2766,7 @@
        2115-WRITE-FINAL-QUEUE.                                          
            EXEC CICS                                                    
              WRITEQ TS                                                  
-             QUEUE(CT-TO-AND-FROM-QUEUE)    
+             QUEUE(CT-TO-AND-FROM-QUEUE)                                
              FROM(WS-TO-AND-FROM-Q-STRUCTURE)                           
            END-EXEC                                                     
            PERFORM 2200-CHECK-EIBRESP                                   
@@ -2593,7 +2802,7 @@
       ******************************************************************
        2118-READ-TO-AND-FROM-Q.                                         
            EXEC CICS                                                    
-             READQ TS   
+             READQ TS                                                   
              QUEUE(CT-TO-AND-FROM-QUEUE)                                
              INTO(WS-TO-AND-FROM-Q-STRUCTURE)                           
              ITEM(WS-WHAT-RECORD-TO-READ)                               
@@ -2629,7 +2838,7 @@
       ******************************************************************
       *                2120-PREPARE-TO-FLIGHTS-ARRAY                    
       ******************************************************************
-       2120-PREPARE-TO-FLIGHTS-ARRAY.   
+       2120-PREPARE-TO-FLIGHTS-ARRAY.                                   
            PERFORM VARYING WS-ITER5 FROM 1 BY 1 UNTIL WS-ITER5 > 10     
            MOVE CT-EMPTY-FIELD TO                                       
                                  WS-FLIGHT-ARRAY-TO(WS-ITER5)           
@@ -2657,6 +2866,125 @@
            PERFORM 2117-DISPLAY-NEXT-4-2WAY-N-DIR                       
            .                                                            
       ******************************************************************
+      *                   2126-MULTI-CITY-SEARCH                        
+      * DRIVER FOR A MULTI-CITY ITINERARY (AIRPORT-1 TO AIRPORT-2 TO    
+      * AIRPORT-3, UP TO CT-MULTI-CITY-MAX-LEGS LEGS).  THE AIRPORT     
+      * LIST AND DATE LIST ARE BROUGHT OVER IN THE COMMAREA FROM        
+      * Z02152 THE SAME WAY THE ORIGIN/DESTINATION/DATE FIELDS FOR A    
+      * NORMAL SEARCH ARE -- WE JUST COPY THEM INTO LOCAL WORKING       
+      * STORAGE HERE AND THEN DRIVE ONE SINGLE-LEG SEARCH PER PAIR OF   
+      * CONSECUTIVE AIRPORTS                                            
+      ******************************************************************
+       2126-MULTI-CITY-SEARCH.                                          
+           MOVE WS-Z02172-MULTI-CITY-LEG-COUNT TO                       
+                                            WS-MULTI-CITY-LEG-COUNT     
+           PERFORM VARYING WS-MULTI-CITY-ITER FROM 1 BY 1               
+              UNTIL WS-MULTI-CITY-ITER > WS-MULTI-CITY-LEG-COUNT        
+              MOVE WS-Z02172-MULTI-CITY-AIRPORT(WS-MULTI-CITY-ITER)     
+                TO WS-MULTI-CITY-AIRPORT(WS-MULTI-CITY-ITER)            
+              MOVE WS-Z02172-MULTI-CITY-AIRPORT(WS-MULTI-CITY-ITER + 1) 
+                TO WS-MULTI-CITY-AIRPORT(WS-MULTI-CITY-ITER + 1)        
+              MOVE WS-Z02172-MULTI-CITY-DATE(WS-MULTI-CITY-ITER)        
+                TO WS-MULTI-CITY-DATE(WS-MULTI-CITY-ITER)               
+           END-PERFORM                                                  
+           IF WS-MULTI-CITY-LEG-COUNT < 2 OR                            
+              WS-MULTI-CITY-LEG-COUNT > CT-MULTI-CITY-MAX-LEGS THEN     
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE                     
+              MOVE 'MULTI-CITY TRIP MUST HAVE BETWEEN 2 AND 4 LEGS'     
+                                        TO WS-Z02141-I-ERROR-MESSAGE(1) 
+              SET SO-Z02141-M-WITH TO TRUE                              
+              PERFORM 2300-CALL-ERROR-ROUTINE                           
+           ELSE                                                         
+              PERFORM VARYING WS-MULTI-CITY-ITER FROM 1 BY 1            
+                 UNTIL WS-MULTI-CITY-ITER > WS-MULTI-CITY-LEG-COUNT     
+                 PERFORM 2127-SEARCH-ONE-LEG                            
+              END-PERFORM                                               
+              PERFORM 2129-DISPLAY-MULTI-CITY                           
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                   2127-SEARCH-ONE-LEG                           
+      * SEARCHES ONE LEG OF THE MULTI-CITY ITINERARY (INDEXED BY        
+      * WS-MULTI-CITY-ITER, DEPARTING WS-MULTI-CITY-AIRPORT(ITER) AND   
+      * ARRIVING WS-MULTI-CITY-AIRPORT(ITER + 1)) USING THE SAME        
+      * DIRECT ONE-WAY CURSOR/QUEUE A NORMAL SINGLE-LEG SEARCH USES,    
+      * TAKING THE FIRST MATCHING FLIGHT FOUND                          
+      ******************************************************************
+       2127-SEARCH-ONE-LEG.                                             
+           PERFORM 1012-DELETE-ONE-WAY-Q                                
+           MOVE WS-MULTI-CITY-AIRPORT(WS-MULTI-CITY-ITER) TO            
+                                            T05-DEPARTURE-AIRPORT-CODE  
+           MOVE WS-MULTI-CITY-AIRPORT(WS-MULTI-CITY-ITER + 1) TO        
+                                            T05-ARRIVAL-AIRPORT-CODE    
+           MOVE WS-MULTI-CITY-DATE(WS-MULTI-CITY-ITER) TO               
+                                            WS-DEPARTURE-DATE           
+
+           PERFORM 7007-COMPUTE-FLEX-DATE-RANGE                         
+           PERFORM 7001-OPEN-DIR-ONEWAY-CURSOR                          
+           PERFORM 7002-FETCH-FLIGHTS-TO-QUEUE                          
+           PERFORM 7003-CLOSE-DIR-ONEWAY-CURSOR                         
+
+           MOVE 1 TO WS-WHAT-RECORD-TO-READ                             
+           PERFORM 2022-READ-DIRECT-ONEWAY-QUEUE                        
+
+           IF EIBRESP = DFHRESP(ITEMERR) THEN                           
+              SET SO-MULTI-CITY-LEG-MISSING TO TRUE                     
+              MOVE SPACE TO WS-MC-FLIGHT-NUMBER(WS-MULTI-CITY-ITER)     
+           ELSE                                                         
+              SET SO-MULTI-CITY-LEG-FOUND TO TRUE                       
+              MOVE QUEUE-FLIGHT-NUMBER TO                               
+                              WS-MC-FLIGHT-NUMBER(WS-MULTI-CITY-ITER)   
+              MOVE ONE-WAY-Q-DATE-DEP TO                                
+                              WS-MC-DEP-DATE(WS-MULTI-CITY-ITER)        
+              MOVE ONE-WAY-Q-TIME-DEP TO                                
+                              WS-MC-DEP-TIME(WS-MULTI-CITY-ITER)        
+              MOVE ONE-WAY-Q-ARV-DATE TO                                
+                              WS-MC-ARV-DATE(WS-MULTI-CITY-ITER)        
+              MOVE ONE-WAY-Q-ARV-TIME TO                                
+                              WS-MC-ARV-TIME(WS-MULTI-CITY-ITER)        
+              MOVE ONE-WAY-Q-FREE-SEATS TO                              
+                              WS-MC-FREE-SEATS(WS-MULTI-CITY-ITER)      
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                   2129-DISPLAY-MULTI-CITY                       
+      * THERE IS NO BMS MAP FOR A MULTI-CITY ITINERARY, SO THE RESULT   
+      * IS RELAYED BACK THROUGH THE SAME FREE-TEXT ERROR-MESSAGE        
+      * MECHANISM Z02141 ALREADY USES FOR EVERY OTHER MESSAGE THIS      
+      * PROGRAM SENDS THE USER -- ONE LINE PER LEG, BLANK WHEN A LEG    
+      * HAD NO MATCHING FLIGHT                                          
+      ******************************************************************
+       2129-DISPLAY-MULTI-CITY.                                         
+           PERFORM 2400-INITIALIZE-ERROR-MESSAGE                        
+           PERFORM VARYING WS-MULTI-CITY-ITER FROM 1 BY 1               
+              UNTIL WS-MULTI-CITY-ITER > WS-MULTI-CITY-LEG-COUNT        
+              IF WS-MC-FLIGHT-NUMBER(WS-MULTI-CITY-ITER) = SPACE THEN   
+                 STRING WS-MULTI-CITY-AIRPORT(WS-MULTI-CITY-ITER)       
+                        '-'                                             
+                        WS-MULTI-CITY-AIRPORT(WS-MULTI-CITY-ITER + 1)   
+                        ': NO FLIGHT FOUND'                             
+                        DELIMITED BY SIZE                               
+                        INTO                                            
+                       WS-Z02141-I-ERROR-MESSAGE(WS-MULTI-CITY-ITER)    
+              ELSE                                                      
+                 STRING WS-MULTI-CITY-AIRPORT(WS-MULTI-CITY-ITER)       
+                        '-'                                             
+                        WS-MULTI-CITY-AIRPORT(WS-MULTI-CITY-ITER + 1)   
+                        ' '                                             
+                        WS-MC-FLIGHT-NUMBER(WS-MULTI-CITY-ITER)         
+                        ' '                                             
+                        WS-MC-DEP-DATE(WS-MULTI-CITY-ITER)              
+                        ' '                                             
+                        WS-MC-DEP-TIME(WS-MULTI-CITY-ITER)              
+                        DELIMITED BY SIZE                               
+                        INTO                                            
+                       WS-Z02141-I-ERROR-MESSAGE(WS-MULTI-CITY-ITER)    
+              END-IF                                                    
+           END-PERFORM                                                  
+           SET SO-Z02141-M-WITH TO TRUE                                 
+           PERFORM 2300-CALL-ERROR-ROUTINE                              
+           .                                                            
+      ******************************************************************
       *                 2130-PROCESS-RETURN-2WAY                        
       ******************************************************************
        2130-PROCESS-RETURN-2WAY.                                        
@@ -2665,7 +2993,7 @@
       ******************************************************************
       *                 2131-INITIALIZE-RETURN-ARRAY                    
       * PARAGRAPH WILL INITIALIZE ARRAY THAT WILL STORE INFORMATION     
-      * ABOUT WHERE ON THE SCREEN WE GOT WHAT QUEUE ITERM   
+      * ABOUT WHERE ON THE SCREEN WE GOT WHAT QUEUE ITERM               
       *                                                                 
       * LATER WHEN USER WILL CHOOSE A FLIGHT                            
       * PROGRAM WILL KNOW WHICH POSITION ON THE SCREEN = TO             
@@ -2701,7 +3029,7 @@
                                 Z02182-AIRPORT-ORIGIN-CODE              
            MOVE QUEUE-6-ARRIVAL-AIRPORT   TO                            
                                  Z02182-AIRPORT-DES-CODE                
-           MOVE QUEUE-6-TO-FREE-SEATS(1) TO      
+           MOVE QUEUE-6-TO-FREE-SEATS(1) TO                             
                              Z02182-AMOUNT-OF-FREE-SETS-M               
            COMPUTE WS-COMMON-TRANSFER-NUMBER =                          
                         QUEUE-6-NUMBER-OF-TO-TRANSFERS +                
@@ -2737,7 +3065,7 @@
                                                                         
                  DISPLAY 'QUEUE-6-FROM-FLIGHT-ID(WS-ITER10) '           
                                QUEUE-6-FROM-FLIGHT-ID(WS-ITER10)        
-                 MOVE QUEUE-6-FROM-FLIGHT-ID(WS-ITER10) TO    
+                 MOVE QUEUE-6-FROM-FLIGHT-ID(WS-ITER10) TO              
                            Z02192-ONE-WAY-FL-ID(WS-ITER9)               
                                                                         
                  ADD 1 TO WS-ITER9                                      
@@ -2773,7 +3101,7 @@
                  ADD 1 TO WS-ITER5                                      
            END-PERFORM                                                  
                                                                         
-           MOVE QUEUE-6-NUMBER-OF-FR-TRANSFERS TO WS-ITER11
+           MOVE QUEUE-6-NUMBER-OF-FR-TRANSFERS TO WS-ITER11             
                                                                         
            ADD 1 TO WS-ITER11                                           
            PERFORM VARYING WS-ITER2 FROM 1 BY 1 UNTIL WS-ITER2 >        
@@ -2809,7 +3137,7 @@
               MOVE 'QIDERR ' TO                                         
                          WS-Z02141-I-ERROR-MESSAGE(1)                   
               SET    SO-Z02141-M-WITH TO TRUE                           
-              PERFORM 2300-CALL-ERROR-ROUTINE
+              PERFORM 2300-CALL-ERROR-ROUTINE                           
            WHEN DFHRESP(ITEMERR)                                        
               MOVE 'ITEMERR' TO                                         
                          WS-Z02141-I-ERROR-MESSAGE(1)                   
@@ -2881,7 +3209,7 @@
       * THAT MEETS CRITERIA, THIS SHOULDN'T HAPPEN                      
            IF NOT SO-SUB-FLIGHTS-CORRECT                                
                                                                         
-             PERFORM 2400-INITIALIZE-ERROR-MESSAGE         
+             PERFORM 2400-INITIALIZE-ERROR-MESSAGE                      
              MOVE 'Z02172, THERE IS NO SUCH FLIGHT- ERROR!! '           
                                          TO WS-Z02141-I-ERROR-MESSAGE(1)
              SET SO-Z02141-M-WITH TO TRUE                               
@@ -2953,7 +3281,7 @@
       *                    2212-CHECK-SUB-FLIGHTS                       
       * MAIN FLIGHT IS A FIRST FLIGHT IN THE SEQUENCE OF TRANSFER       
       * FLIGHTS                                                         
-      * A SUB FLIGHT IS A FLIGHT THAT IS NOT FIRST IN SEQUENCE        
+      * A SUB FLIGHT IS A FLIGHT THAT IS NOT FIRST IN SEQUENCE          
       *                                                                 
       * THIS PARAGRAPH WILL CHECK IF MAIN FLIGHT HAS ALL OF HIS         
       * SUBFLIGHT SAME AS IN THE MOMENT OF DISPLAYING THAT ON THE SCREEN
@@ -2989,7 +3317,7 @@
        2213-PREPARE-2WAY-DIRECT.                                        
            SET SO-NOT-END-OF-QUEUE TO TRUE                              
            SET SO-RECORD-NOT-FOUND   TO TRUE                            
-           MOVE 1 TO WS-WHAT-RECORD-TO-READ     
+           MOVE 1 TO WS-WHAT-RECORD-TO-READ                             
            PERFORM 2059-READ-DIRECT-2WAY                                
            PERFORM 2052-CHECK-FOR-QIDERR                                
                                                                         
@@ -3025,7 +3353,7 @@
                        Z02182-2WAY-FLIGHT-TO-DEP-DATE                   
            MOVE 2WAY-DIR-FLIGHT-TO-DEP-TIME    TO                       
                        Z02182-2WAY-FLIGHT-TO-DEP-TIME                   
-           MOVE 2WAY-DIR-FLIGHT-TO-ARV-DATE    TO  
+           MOVE 2WAY-DIR-FLIGHT-TO-ARV-DATE    TO                       
                        Z02182-2WAY-FLIGHT-TO-ARV-DATE                   
            MOVE 2WAY-DIR-FLIGHT-TO-ARV-TIME    TO                       
                         Z02182-2WAY-FLIGHT-TO-ARV-TIME                  
@@ -3061,7 +3389,7 @@
            MOVE Z02182-2WAY-FLIGHT-TO-ID TO                             
                          Z02192-ONE-WAY-FL-ID(1)                        
            MOVE Z02182-2WAY-FLIGHT-FROM-ID TO                           
-                         Z02192-ONE-WAY-FL-ID(2)      
+                         Z02192-ONE-WAY-FL-ID(2)                        
            .                                                            
       ******************************************************************
       *                     2300-CALL-ERROR-ROUTINE.                    
@@ -3097,7 +3425,7 @@
                      MOVE WS-ITER3 TO WS-CHOICE-POSITION                
                      ADD 1 TO WS-COUNT-USER-CHOICE                      
                   ELSE                                                  
-      * IF USER PLACED SOMETHING OTHER THAN '1' OR '2' THEN WE WILL    
+      * IF USER PLACED SOMETHING OTHER THAN '1' OR '2' THEN WE WILL     
       * DISPLAY AN ERROR                                                
                     PERFORM 2400-INITIALIZE-ERROR-MESSAGE               
                      MOVE 'INVALID CHOICE, CHOOSE 1 OR 2' TO            
@@ -3169,7 +3497,7 @@
                DISPLAY QUEUE-6-FLIGHT-TO-DEP-TIME                       
                DISPLAY QUEUE-6-FLIGHT-TO-ARV-DATE                       
                DISPLAY QUEUE-6-FLIGHT-TO-ARV-TIME                       
-               DISPLAY QUEUE-6-FLIGHT-FROM-DEP-DATE        
+               DISPLAY QUEUE-6-FLIGHT-FROM-DEP-DATE                     
                DISPLAY QUEUE-6-FLIGHT-FROM-DEP-TIME                     
                DISPLAY QUEUE-6-FLIGHT-FROM-ARV-DATE                     
                DISPLAY QUEUE-6-FLIGHT-FROM-ARV-TIME                     
@@ -3241,7 +3569,7 @@
            IF SO-SEARCH-FOR-N-DIRECT-RETURN THEN                        
               SET SO-Z02182-M-2-WAY-N-DIRECT TO TRUE                    
               PERFORM 2132-PREPARE-2WAY-N-DIR                           
-           ELSE       
+           ELSE                                                         
               PERFORM 2213-PREPARE-2WAY-DIRECT                          
            END-IF                                                       
            PERFORM 2610-CALL-FOR-MORE-DETAILS                           
@@ -3277,7 +3605,7 @@
       * THERE WAS DATABASE ERROR                                        
       ******************************************************************
        2307-PREPARE-OFFSET.                                             
-           MOVE T02-TIME-ZONE2      TO WS-TEMP-TIMEZONE
+           MOVE T02-TIME-ZONE2      TO WS-TEMP-TIMEZONE                 
            MOVE WS-TIMEZONE-HOUR-AND-SIGN TO WS-HOUR-OFFSET-TEMP        
            MOVE WS-TIMEZONE-SIGN          TO WS-MINUTE-OFFSET-TEMP(1:1) 
            MOVE WS-TIMEZONE-MINUTE        TO WS-MINUTE-OFFSET-TEMP(2:2) 
@@ -3349,7 +3677,7 @@
       * DISPLAY NEXT 4  DIRECT RETURN FLIGHTS                           
                  PERFORM 2083-DISPLAY-NEXT-4-2WAY-DIR                   
               END-IF                                                    
-           .          
+           .                                                            
       ******************************************************************
       *                   2333-GET-CHOICE-POSITION                      
       * PARAGRAPH WILL GET POSITION WHERE USER PLACED HIS CHOICE,       
@@ -3385,7 +3713,7 @@
               PERFORM 2300-CALL-ERROR-ROUTINE                           
            END-IF                                                       
       * USER CHECKED MORE THAN 1 ROW                                    
-           IF WS-CHOICE-COUNTER > 1 THEN   
+           IF WS-CHOICE-COUNTER > 1 THEN                                
               PERFORM 2400-INITIALIZE-ERROR-MESSAGE                     
               MOVE 'YOU CAN ONLY CHOOSE 1 FLIGHT '                      
                            TO WS-Z02141-I-ERROR-MESSAGE(1)              
@@ -3421,43 +3749,43 @@
            PERFORM 2300-CALL-ERROR-ROUTINE                              
            .                                                            
       ******************************************************************
-      *                    2400-INITIALIZE-ERROR-MESSAGE   
+      *                    2400-INITIALIZE-ERROR-MESSAGE                
        ******************************************************************
-        2400-INITIALIZE-ERROR-MESSAGE.                                   
-            PERFORM VARYING WS-ITER4 FROM 1 BY 1 UNTIL WS-ITER4 > 10     
-              MOVE SPACE TO WS-Z02141-I-ERROR-MESSAGE(WS-ITER4)          
-            END-PERFORM                                                  
-            .                                                            
+        2400-INITIALIZE-ERROR-MESSAGE.                                  
+            PERFORM VARYING WS-ITER4 FROM 1 BY 1 UNTIL WS-ITER4 > 10    
+              MOVE SPACE TO WS-Z02141-I-ERROR-MESSAGE(WS-ITER4)         
+            END-PERFORM                                                 
+            .                                                           
        ******************************************************************
-       *                  2610-CALL-FOR-MORE-DETAILS                     
-       * PARAGRAPH WILL CALL PROGRAM THAT WILL DISPLAY MORE DETAILS      
-       * ABOUT THE CHOSEN FLIGHT OR FLIGHTS                              
+       *                  2610-CALL-FOR-MORE-DETAILS                    
+       * PARAGRAPH WILL CALL PROGRAM THAT WILL DISPLAY MORE DETAILS     
+       * ABOUT THE CHOSEN FLIGHT OR FLIGHTS                             
        ******************************************************************
-        2610-CALL-FOR-MORE-DETAILS.                                      
-            SET SO-M-FIRST-WITHOUT  TO TRUE                              
-            DISPLAY 'Z02172 Z610 Z02182-FLIGHT-ID: '                     
-                           Z02182-FLIGHT-ID                              
-            MOVE WS-ZZEC0215 TO DFHCOMMAREA                              
-            EXEC CICS                                                    
-              XCTL PROGRAM(CT-DETAIL-PROGRAM-NAME) COMMAREA(DFHCOMMAREA) 
-            END-EXEC                                                     
-            PERFORM 2200-CHECK-EIBRESP                                   
-            .                                                            
+        2610-CALL-FOR-MORE-DETAILS.                                     
+            SET SO-M-FIRST-WITHOUT  TO TRUE                             
+            DISPLAY 'Z02172 Z610 Z02182-FLIGHT-ID: '                    
+                           Z02182-FLIGHT-ID                             
+            MOVE WS-ZZEC0215 TO DFHCOMMAREA                             
+            EXEC CICS                                                   
+              XCTL PROGRAM(CT-DETAIL-PROGRAM-NAME) COMMAREA(DFHCOMMAREA)
+            END-EXEC                                                    
+            PERFORM 2200-CHECK-EIBRESP                                  
+            .                                                           
        ******************************************************************
-       *                   2620-CALL-FOR-CHOSEN-FLIGHT                   
-       * PROGRAM WILL CALL TO THE PROGRAM THAT WILL ALLOW USER TO        
-       * CHOOSE SEATS ON THIS FLIGHT                                     
-       *                                                                 
+       *                   2620-CALL-FOR-CHOSEN-FLIGHT                  
+       * PROGRAM WILL CALL TO THE PROGRAM THAT WILL ALLOW USER TO       
+       * CHOOSE SEATS ON THIS FLIGHT                                    
+       *                                                                
        ******************************************************************
-        2620-CALL-FOR-CHOSEN-FLIGHT.                                     
-            SET SO-M-FIRST-WITHOUT    TO TRUE                            
-            MOVE 1 TO WS-FLIGHT-COUNTER                                  
-            MOVE WS-ZZEC0215 TO DFHCOMMAREA                              
-            EXEC CICS                                                    
-               XCTL PROGRAM(CT-SEATS-PROGRAM-NAME) COMMAREA(DFHCOMMAREA) 
-            END-EXEC                                                     
-            PERFORM 2200-CHECK-EIBRESP                                   
-            .                             
+        2620-CALL-FOR-CHOSEN-FLIGHT.                                    
+            SET SO-M-FIRST-WITHOUT    TO TRUE                           
+            MOVE 1 TO WS-FLIGHT-COUNTER                                 
+            MOVE WS-ZZEC0215 TO DFHCOMMAREA                             
+            EXEC CICS                                                   
+               XCTL PROGRAM(CT-SEATS-PROGRAM-NAME) COMMAREA(DFHCOMMAREA)
+            END-EXEC                                                    
+            PERFORM 2200-CHECK-EIBRESP                                  
+            .                                                           
       ******************************************************************
       *                          3000-FINAL                             
       ******************************************************************
@@ -3494,6 +3822,99 @@
            PERFORM 2300-CALL-ERROR-ROUTINE                              
            .                                                            
       ******************************************************************
+      *                   7007-COMPUTE-FLEX-DATE-RANGE                  
+      * WHEN WS-Z02172-FLEXIBLE-DATES-FLAG IS 'Y' THE DEPARTURE AND     
+      * ARRIVAL DATE SEARCH WINDOWS ARE WIDENED BY                      
+      * CT-FLEXIBLE-DATE-WINDOW-DAYS EITHER SIDE OF THE DATE THE        
+      * CUSTOMER ASKED FOR. OTHERWISE THE FROM/TO FIELDS ARE SET TO     
+      * THE EXACT DATE GIVEN, SO THE BETWEEN PREDICATES THAT USE THEM   
+      * BEHAVE EXACTLY LIKE THE OLD EQUALITY PREDICATES THEY REPLACE    
+      ******************************************************************
+       7007-COMPUTE-FLEX-DATE-RANGE.                                    
+           IF WS-Z02172-FLEXIBLE-DATES-FLAG = 'Y' THEN                  
+              PERFORM 7008-COMPUTE-DEPARTURE-DATE-RANGE                 
+              PERFORM 7009-COMPUTE-ARRIVAL-DATE-RANGE                   
+           ELSE                                                         
+              MOVE WS-DEPARTURE-DATE TO WS-DEPARTURE-DATE-FROM          
+              MOVE WS-DEPARTURE-DATE TO WS-DEPARTURE-DATE-TO            
+              MOVE WS-ARRIVAL-DATE   TO WS-ARRIVAL-DATE-FROM            
+              MOVE WS-ARRIVAL-DATE   TO WS-ARRIVAL-DATE-TO              
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                7008-COMPUTE-DEPARTURE-DATE-RANGE                
+      ******************************************************************
+       7008-COMPUTE-DEPARTURE-DATE-RANGE.                               
+           IF WS-DEPARTURE-DATE = SPACE OR LOW-VALUES THEN              
+              MOVE WS-DEPARTURE-DATE TO WS-DEPARTURE-DATE-FROM          
+              MOVE WS-DEPARTURE-DATE TO WS-DEPARTURE-DATE-TO            
+           ELSE                                                         
+              MOVE WS-DEPARTURE-DATE(1:4) TO WS-FLEX-YEAR               
+              MOVE WS-DEPARTURE-DATE(6:2) TO WS-FLEX-MONTH              
+              MOVE WS-DEPARTURE-DATE(9:2) TO WS-FLEX-DAY                
+              COMPUTE WS-FLEX-DATE-INTEGER =                            
+                 FUNCTION INTEGER-OF-DATE(WS-FLEX-YEAR * 10000 +        
+                    WS-FLEX-MONTH * 100 + WS-FLEX-DAY)                  
+                 - CT-FLEXIBLE-DATE-WINDOW-DAYS                         
+              PERFORM 7011-FORMAT-FLEX-DATE-FROM-INTEGER                
+              MOVE WS-FLEX-DATE-VALUE TO WS-DEPARTURE-DATE-FROM         
+
+              MOVE WS-DEPARTURE-DATE(1:4) TO WS-FLEX-YEAR               
+              MOVE WS-DEPARTURE-DATE(6:2) TO WS-FLEX-MONTH              
+              MOVE WS-DEPARTURE-DATE(9:2) TO WS-FLEX-DAY                
+              COMPUTE WS-FLEX-DATE-INTEGER =                            
+                 FUNCTION INTEGER-OF-DATE(WS-FLEX-YEAR * 10000 +        
+                    WS-FLEX-MONTH * 100 + WS-FLEX-DAY)                  
+                 + CT-FLEXIBLE-DATE-WINDOW-DAYS                         
+              PERFORM 7011-FORMAT-FLEX-DATE-FROM-INTEGER                
+              MOVE WS-FLEX-DATE-VALUE TO WS-DEPARTURE-DATE-TO           
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                 7009-COMPUTE-ARRIVAL-DATE-RANGE                 
+      ******************************************************************
+       7009-COMPUTE-ARRIVAL-DATE-RANGE.                                 
+           IF WS-ARRIVAL-DATE = SPACE OR LOW-VALUES THEN                
+              MOVE WS-ARRIVAL-DATE TO WS-ARRIVAL-DATE-FROM              
+              MOVE WS-ARRIVAL-DATE TO WS-ARRIVAL-DATE-TO                
+           ELSE                                                         
+              MOVE WS-ARRIVAL-DATE(1:4) TO WS-FLEX-YEAR                 
+              MOVE WS-ARRIVAL-DATE(6:2) TO WS-FLEX-MONTH                
+              MOVE WS-ARRIVAL-DATE(9:2) TO WS-FLEX-DAY                  
+              COMPUTE WS-FLEX-DATE-INTEGER =                            
+                 FUNCTION INTEGER-OF-DATE(WS-FLEX-YEAR * 10000 +        
+                    WS-FLEX-MONTH * 100 + WS-FLEX-DAY)                  
+                 - CT-FLEXIBLE-DATE-WINDOW-DAYS                         
+              PERFORM 7011-FORMAT-FLEX-DATE-FROM-INTEGER                
+              MOVE WS-FLEX-DATE-VALUE TO WS-ARRIVAL-DATE-FROM           
+
+              MOVE WS-ARRIVAL-DATE(1:4) TO WS-FLEX-YEAR                 
+              MOVE WS-ARRIVAL-DATE(6:2) TO WS-FLEX-MONTH                
+              MOVE WS-ARRIVAL-DATE(9:2) TO WS-FLEX-DAY                  
+              COMPUTE WS-FLEX-DATE-INTEGER =                            
+                 FUNCTION INTEGER-OF-DATE(WS-FLEX-YEAR * 10000 +        
+                    WS-FLEX-MONTH * 100 + WS-FLEX-DAY)                  
+                 + CT-FLEXIBLE-DATE-WINDOW-DAYS                         
+              PERFORM 7011-FORMAT-FLEX-DATE-FROM-INTEGER                
+              MOVE WS-FLEX-DATE-VALUE TO WS-ARRIVAL-DATE-TO             
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *              7011-FORMAT-FLEX-DATE-FROM-INTEGER                 
+      * CONVERTS WS-FLEX-DATE-INTEGER (A COUNT OF DAYS, AS USED BY      
+      * FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER) BACK INTO THE         
+      * 'YYYY-MM-DD' TEXT FORM THE REST OF THE PROGRAM USES             
+      ******************************************************************
+       7011-FORMAT-FLEX-DATE-FROM-INTEGER.                              
+           MOVE FUNCTION DATE-OF-INTEGER(WS-FLEX-DATE-INTEGER) TO       
+                                                   WS-FLEX-DATE-8-CHAR  
+           MOVE WS-FLEX-DATE-8-CHAR(1:4) TO WS-FLEX-YEAR                
+           MOVE WS-FLEX-DATE-8-CHAR(5:2) TO WS-FLEX-MONTH               
+           MOVE WS-FLEX-DATE-8-CHAR(7:2) TO WS-FLEX-DAY                 
+           STRING WS-FLEX-YEAR  '-' WS-FLEX-MONTH '-' WS-FLEX-DAY       
+              DELIMITED BY SIZE INTO WS-FLEX-DATE-VALUE                 
+           .                                                            
+      ******************************************************************
       *                     7001-OPEN-DIR-ONEWAY-CURSOR                 
       ******************************************************************
        7001-OPEN-DIR-ONEWAY-CURSOR.                                     
@@ -3529,7 +3950,7 @@
        7002-FETCH-FLIGHTS-TO-QUEUE.                                     
            PERFORM 7006-FETCH-DIRECT-CURSOR-1WAY                        
            PERFORM UNTIL SO-END-OF-CURSOR-DATA                          
-               IF SO-THERE-ARE-FREE-SEATS THEN   
+               IF SO-THERE-ARE-FREE-SEATS THEN                          
                  PERFORM 7004-PREPARE-TIMES                             
                                                                         
                  PERFORM 2020-WRITE-DIRECT-ONE-WAY                      
@@ -3561,6 +3982,7 @@
            DISPLAY '7004--------------------START-----------'           
            DISPLAY 'STREFA DLA KRAJU   : '  T05-DEPARTURE-AIRPORT-CODE  
            MOVE    T05-DEPARTURE-AIRPORT-CODE TO T02-AIRPORT-CODE       
+           MOVE    WS-Z02172-DEPARTURE-DATE TO WS-TZ-REFERENCE-DATE     
            PERFORM 7010-FETCH-TIMEZONE                                  
            PERFORM 7005-PREPARE-THE-ORG-TIME                            
            MOVE    WS-MODIFIED-TIMESTAMP    TO QUEUE-DEPARTURE-TIMESTAMP
@@ -3570,6 +3992,7 @@
                                          WS-MODIFIED-TIMESTAMP          
                                                                         
            MOVE    T05-ARRIVAL-AIRPORT-CODE   TO T02-AIRPORT-CODE       
+           MOVE    WS-Z02172-DEPARTURE-DATE TO WS-TZ-REFERENCE-DATE     
            PERFORM 7010-FETCH-TIMEZONE                                  
            PERFORM 7012-PREPARE-THE-DES-TIME                            
            MOVE    WS-MODIFIED-TIMESTAMP      TO QUEUE-ARRIVAL-TIMESTAMP
@@ -3600,7 +4023,7 @@
               AS  ZMIENNA                                               
             FROM  T05_FLIGHT_TABLE                                      
             WHERE FLIGHT_ID = :T05-FLIGHT-ID )                          
-           END-EXEC                           
+           END-EXEC                                                     
                                                                         
            MOVE SQLCODE TO SW-SQLCODE                                   
            IF NOT SO-SQLCODE-OK THEN                                    
@@ -3636,7 +4059,7 @@
       ******************************************************************
       *                   7006-FETCH-DIRECT-CURSOR-1WAY                 
       * PARAGRAPH WILL FETCH DATA FOR THE CURSOR                        
-      * AND WILL VALIDATE IF THERE IS ENOUGH SEATS ON THE FLIGHT    
+      * AND WILL VALIDATE IF THERE IS ENOUGH SEATS ON THE FLIGHT        
       ******************************************************************
        7006-FETCH-DIRECT-CURSOR-1WAY.                                   
            INITIALIZE T05-FLIGHT-ID                                     
@@ -3644,6 +4067,7 @@
            INITIALIZE T05-DEPARTURE-AIRPORT-CODE                        
            INITIALIZE T05-ARRIVAL-AIRPORT-CODE                          
            INITIALIZE T05-AIRLINE-CODE                                  
+           INITIALIZE T05-MARKETING-AIRLINE-CODE                        
            INITIALIZE WS-AMOUNT-OF-FREE-SEATS                           
            EXEC SQL                                                     
              FETCH C-DIRECT-ONE-WAY-CURSOR                              
@@ -3653,6 +4077,7 @@
              :T05-DEPARTURE-AIRPORT-CODE,                               
              :T05-ARRIVAL-AIRPORT-CODE,                                 
              :T05-AIRLINE-CODE,                                         
+             :T05-MARKETING-AIRLINE-CODE,                               
              :WS-AMOUNT-OF-FREE-SEATS                                   
            END-EXEC                                                     
            MOVE SQLCODE TO SW-SQLCODE                                   
@@ -3669,25 +4094,49 @@
            .                                                            
       ******************************************************************
       *                7010-FETCH-TIMEZONE                              
+      * TIME_ZONE2 IS THE AIRPORT'S STANDARD (NON-DST) OFFSET. WHEN     
+      * THE AIRPORT OBSERVES DAYLIGHT SAVING, DST_START_DATE AND        
+      * DST_END_DATE HOLD THE MMDD THE CHANGEOVER HAPPENS EACH YEAR,    
+      * AND DST_OFFSET HOLDS THE FULL OFFSET IN FORCE WHILE DST IS      
+      * ACTIVE. WE COMPARE THE MMDD PORTION OF THE CALLER-SUPPLIED      
+      * WS-TZ-REFERENCE-DATE (THE FLIGHT'S ACTUAL DATE) AGAINST THAT    
+      * RANGE TO PICK THE OFFSET THAT REALLY APPLIED ON THAT DATE,      
+      * INSTEAD OF ALWAYS USING THE STANDARD OFFSET. AN AIRPORT THAT    
+      * DOES NOT OBSERVE DST HAS DST_START_DATE = DST_END_DATE =        
+      * SPACES, WHICH NEVER MATCHES, SO TIME_ZONE2 IS ALWAYS USED.      
+      * THE SECOND WHEN HANDLES A RULE THAT WRAPS OVER THE NEW YEAR     
+      * (SOUTHERN-HEMISPHERE DST, E.G. START 10-01 END 04-01)           
       ******************************************************************
        7010-FETCH-TIMEZONE.                                             
            INITIALIZE T02-TIME-ZONE2                                    
+           MOVE WS-TZ-REFERENCE-DATE(6:2) TO WS-TZ-REFERENCE-MMDD(1:2)  
+           MOVE WS-TZ-REFERENCE-DATE(9:2) TO WS-TZ-REFERENCE-MMDD(3:2)  
            DISPLAY '7010 -> FETCH TIMEZONE'                             
            EXEC SQL                                                     
-            SELECT TIME_ZONE2                                           
+            SELECT CASE                                                 
+                    WHEN DST_START_DATE <= DST_END_DATE AND             
+                         :WS-TZ-REFERENCE-MMDD                          
+                           BETWEEN DST_START_DATE AND DST_END_DATE      
+                      THEN DST_OFFSET                                   
+                    WHEN DST_START_DATE > DST_END_DATE AND              
+                        (:WS-TZ-REFERENCE-MMDD >= DST_START_DATE OR     
+                         :WS-TZ-REFERENCE-MMDD <= DST_END_DATE)         
+                      THEN DST_OFFSET                                   
+                    ELSE TIME_ZONE2                                     
+                   END                                                  
             INTO :T02-TIME-ZONE2                                        
             FROM T02_AIRPORT_TABLE                                      
             WHERE AIRPORT_CODE = :T02-AIRPORT-CODE                      
             FETCH FIRST ROW ONLY                                        
            END-EXEC                                                     
            MOVE SQLCODE TO SW-SQLCODE                                   
-                                                                        
+
            EVALUATE TRUE                                                
            WHEN SO-SQLCODE-NORMAL                                       
              DISPLAY 'STREFA TO: '   T02-TIME-ZONE2                     
-                                                                        
+
            WHEN OTHER                                                   
-                                                                        
+
              SET SO-7010-PARA TO TRUE                                   
              PERFORM 9000-DB2-ERROR                                     
            END-EVALUATE                                                 
@@ -3698,17 +4147,125 @@
        7013-CHECK-FOR-SEATS.                                            
            MOVE WS-Z02172-TICKET-NUMBER TO WS-TEMP-NUMERIC              
                                                                         
-           IF WS-AMOUNT-OF-FREE-SEATS >= WS-TEMP-NUMERIC                
+           IF WS-AMOUNT-OF-FREE-SEATS + CT-OVERBOOKING-ALLOWANCE        
+                                              >= WS-TEMP-NUMERIC        
            THEN                                                         
                MOVE WS-AMOUNT-OF-FREE-SEATS TO ONE-WAY-Q-FREE-SEATS     
-                                                                        
+
                SET SO-THERE-ARE-FREE-SEATS  TO TRUE                     
            ELSE                                                         
                SET SO-THERE-IS-NO-FREE-SEAT TO TRUE                     
+               MOVE T05-FLIGHT-ID-TEXT TO T15-FLIGHT-ID-TEXT            
+               MOVE T05-FLIGHT-ID-LEN TO T15-FLIGHT-ID-LEN              
+               MOVE WS-TEMP-NUMERIC TO WS-WAITLIST-REQ-SEATS            
+               PERFORM 7014-ADD-TO-WAITLIST                             
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                    7014-ADD-TO-WAITLIST                         
+      * WHEN A DIRECT FLIGHT CAN'T SEAT THE FULL PARTY, AND THE USER    
+      * GAVE US AN IDENTIFICATION NUMBER TO HOLD A SPOT WITH (OPTIONAL  
+      * FIELD ON THE MP0215 CRITERIA SCREEN), ADD THEM TO T15_WAITLIST  
+      * SO A CANCELLATION CAN OFFER THE SEAT BACK TO THEM LATER         
+      * (SEE Z02332, THE BATCH JOB THAT RE-CHECKS THIS QUEUE)           
+      ******************************************************************
+      * NOTE: T15-FLIGHT-ID MUST BE MOVED BY THE CALLER BEFORE THIS IS  
+      * PERFORMED -- DIFFERENT CALLERS KNOW THE CONSTRAINING LEG UNDER  
+      * DIFFERENT HOST VARIABLES (T05-FLIGHT-ID, WS-TO-FLIGHT-ID, ETC)  
+       7014-ADD-TO-WAITLIST.                                            
+           IF WS-Z02172-WAITLIST-ID = SPACE OR LOW-VALUES THEN          
+              DISPLAY '7014 -> NO WAITLIST ID GIVEN, SKIPPING'          
+           ELSE                                                         
+              MOVE WS-Z02172-WAITLIST-ID TO T15-IDENTIFICATION-NUMBER   
+              MOVE WS-WAITLIST-REQ-SEATS TO T15-REQUESTED-SEATS         
+              EXEC SQL                                                  
+                INSERT INTO T15_WAITLIST_TABLE                          
+                   (FLIGHT_ID, IDENTIFICATION_NUMBER, REQUESTED_SEATS,  
+                    REQUEST_TIMESTAMP, WAITLIST_STATUS)                 
+                VALUES                                                  
+                   (:T15-FLIGHT-ID, :T15-IDENTIFICATION-NUMBER,         
+                    :T15-REQUESTED-SEATS, CURRENT TIMESTAMP, 'WAITING') 
+              END-EXEC                                                  
+              MOVE SQLCODE TO SW-SQLCODE                                
+              IF NOT SO-SQLCODE-OK THEN                                 
+                 SET SO-7014-PARA TO TRUE                               
+                 PERFORM 9000-DB2-ERROR                                 
+              ELSE                                                      
+                 MOVE 'WAITLIST ADD'    TO WS-LOG-ACTION-TEXT           
+                 MOVE T15-FLIGHT-ID-TEXT TO WS-LOG-ENTITY-KEY           
+                 PERFORM 9050-LOG-TRANSACTION                           
+              END-IF                                                    
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                  7095-GET-LOWEST-FARE                           
+      * FARE TABLE IS KEYED BY FLIGHT/SEAT-TYPE SO EACH CABIN SECTION   
+      * CAN BE PRICED SEPARATELY -- THE SEARCH RESULTS QUEUE DOESN'T    
+      * CARRY A SEAT TYPE YET SO WE SHOW THE CHEAPEST SEAT TYPE STILL   
+      * OFFERED ON THE ITINERARY, THE SAME WAY AN "FROM $XXX" FARE IS   
+      * SHOWN ELSEWHERE.                                                
+      ******************************************************************
+       7095-GET-LOWEST-FARE.                                            
+           MOVE QUEUE-FLIGHT-ID TO T05-FLIGHT-ID-TEXT                   
+           COMPUTE T05-FLIGHT-ID-LEN = FUNCTION LENGTH(QUEUE-FLIGHT-ID) 
+           MOVE ZERO TO WS-FARE-AMOUNT                                  
+           EXEC SQL                                                     
+              SELECT MIN(FARE_AMOUNT)                                   
+              INTO :WS-FARE-AMOUNT                                      
+              FROM T14_FARE_TABLE                                       
+              WHERE FLIGHT_ID = :T05-FLIGHT-ID                          
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-OK THEN                                    
+              SET SO-7095-PARA TO TRUE                                  
+              MOVE ZERO TO WS-FARE-AMOUNT                               
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                  7096-GET-FARE-CURRENCY                         
+      * AIRLINES IN T01_AIRLINE_NAMES_TABLE MAY PRICE IN DIFFERENT HOME 
+      * CURRENCIES, SO THE QUEUED FARE ALONE ISN'T ENOUGH TO COMPARE    
+      * TWO CARRIERS SIDE BY SIDE. LOOKS UP THE FLIGHT'S AIRLINE'S HOME 
+      * CURRENCY AND CONVERTS WS-FARE-AMOUNT TO THE COMMON CURRENCY     
+      * THROUGH T17_CURRENCY_RATE_TABLE. NEW MAP FIELDS ADDED TO        
+      * ZZMP0217/ZZM10217 FOR THIS: CURRENCYO, FARECOMO.                
+      ******************************************************************
+       7096-GET-FARE-CURRENCY.                                          
+           MOVE SPACE TO WS-AIRLINE-CURRENCY-CODE                       
+           MOVE ZERO  TO WS-FARE-COMMON-AMOUNT                          
+           EXEC SQL                                                     
+              SELECT T01_AIRLINE_NAMES_TABLE.HOME_CURRENCY_CODE         
+              INTO :WS-AIRLINE-CURRENCY-CODE                            
+              FROM T01_AIRLINE_NAMES_TABLE                              
+              WHERE AIRLINE_CODE = :QUEUE-AIRLINE-CODE                  
+              FETCH FIRST ROW ONLY                                      
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-OK THEN                                    
+              SET SO-7096-PARA TO TRUE                                  
+              MOVE SPACE TO WS-AIRLINE-CURRENCY-CODE                    
+           END-IF                                                       
+
+           IF WS-AIRLINE-CURRENCY-CODE NOT = SPACE THEN                 
+              MOVE 1 TO WS-CONVERSION-RATE                              
+              EXEC SQL                                                  
+                 SELECT RATE_TO_COMMON                                  
+                 INTO :WS-CONVERSION-RATE                               
+                 FROM T17_CURRENCY_RATE_TABLE                           
+                 WHERE CURRENCY_CODE = :WS-AIRLINE-CURRENCY-CODE        
+                 FETCH FIRST ROW ONLY                                   
+              END-EXEC                                                  
+              MOVE SQLCODE TO SW-SQLCODE                                
+              IF NOT SO-SQLCODE-OK THEN                                 
+                 SET SO-7097-PARA TO TRUE                               
+                 MOVE 1 TO WS-CONVERSION-RATE                           
+              END-IF                                                    
+              COMPUTE WS-FARE-COMMON-AMOUNT ROUNDED =                   
+                 WS-FARE-AMOUNT * WS-CONVERSION-RATE                    
            END-IF                                                       
            .                                                            
       ******************************************************************
-      *                   7045-OPEN-DIRECT-2WAY-CURSOR   
+      *                   7045-OPEN-DIRECT-2WAY-CURSOR                  
       * PARAGRAPH WILL OPEN CURSOR USED TO FIND ALL DIRECT              
       * 2 WAY FLIGHT THAT MEETS CRITERIA                                
       ******************************************************************
@@ -3744,7 +4301,7 @@
       * PARAGRAPH WILL CLOSE CURSOR USED TO FIND ALL DIRECT             
       * 2 WAY FLIGHT THAT MEETS CRITERIA                                
       ******************************************************************
-       7047-CLOSE-DIRECT-2WAY-CUR.        
+       7047-CLOSE-DIRECT-2WAY-CUR.                                      
            EXEC SQL                                                     
             CLOSE C-DIRECT-2WAY-CURSOR                                  
            END-EXEC                                                     
@@ -3780,7 +4337,7 @@
               :WS-FROM-FLIGHT-ID,                                       
               :WS-FROM-FLIGHT-NUMBER,                                   
               :WS-TO-FLIGHT-FREE-SEATS,                                 
-              :WS-FROM-FLIGHT-FREE-SEATS,    
+              :WS-FROM-FLIGHT-FREE-SEATS,                               
               :WS-TO-FLIGHT-AIRLINE-CODE,                               
               :WS-FROM-FLIGHT-AIRLINE-CODE                              
            END-EXEC                                                     
@@ -3792,18 +4349,28 @@
            WHEN SO-SQLCODE-NORMAL                                       
               MOVE WS-Z02172-TICKET-NUMBER TO WS-TEMP-NUMERIC           
                                                                         
-              IF WS-TO-FLIGHT-FREE-SEATS >= WS-TEMP-NUMERIC             
+              IF WS-TO-FLIGHT-FREE-SEATS + CT-OVERBOOKING-ALLOWANCE     
+                                              >= WS-TEMP-NUMERIC        
               THEN                                                      
                  SET SO-THERE-ARE-FREE-SEATS TO TRUE                    
-                 IF WS-FROM-FLIGHT-FREE-SEATS >= WS-TEMP-NUMERIC        
+                 IF WS-FROM-FLIGHT-FREE-SEATS + CT-OVERBOOKING-ALLOWANCE
+                                              >= WS-TEMP-NUMERIC        
                  THEN                                                   
                     PERFORM 2335-MOVE-DATA-TO-QUEUE                     
                     SET SO-THERE-ARE-FREE-SEATS TO TRUE                 
                  ELSE                                                   
                     SET SO-THERE-IS-NO-FREE-SEAT TO TRUE                
+                    MOVE WS-FROM-FLIGHT-ID-TEXT TO T15-FLIGHT-ID-TEXT   
+                    MOVE WS-FROM-FLIGHT-ID-LEN TO T15-FLIGHT-ID-LEN     
+                    MOVE WS-TEMP-NUMERIC TO WS-WAITLIST-REQ-SEATS       
+                    PERFORM 7014-ADD-TO-WAITLIST                        
                  END-IF                                                 
               ELSE                                                      
                  SET SO-THERE-IS-NO-FREE-SEAT TO TRUE                   
+                 MOVE WS-TO-FLIGHT-ID-TEXT TO T15-FLIGHT-ID-TEXT        
+                 MOVE WS-TO-FLIGHT-ID-LEN TO T15-FLIGHT-ID-LEN          
+                 MOVE WS-TEMP-NUMERIC TO WS-WAITLIST-REQ-SEATS          
+                 PERFORM 7014-ADD-TO-WAITLIST                           
               END-IF                                                    
                                                                         
            WHEN SO-SQLCODE-NOT-FOUND                                    
@@ -3851,7 +4418,8 @@
       ******************************************************************
        7050-PREPARE-2WAY-TIMESTAMPS.                                    
            MOVE    T05-DEPARTURE-AIRPORT-CODE TO T02-AIRPORT-CODE       
-           PERFORM 7010-FETCH-TIMEZONE                   
+           MOVE    WS-Z02172-DEPARTURE-DATE TO WS-TZ-REFERENCE-DATE     
+           PERFORM 7010-FETCH-TIMEZONE                                  
                                                                         
       * HERE WE WILL GET TIME OF THE FIRST DEPARTURE                    
            MOVE WS-TO-FLIGHT-ID-TEXT TO T05-FLIGHT-ID-TEXT              
@@ -3874,6 +4442,7 @@
                                                                         
       * HERE WE WILL GET FIRST ARRIVAL TIME                             
            MOVE    T05-ARRIVAL-AIRPORT-CODE TO T02-AIRPORT-CODE         
+           MOVE    WS-Z02172-DEPARTURE-DATE TO WS-TZ-REFERENCE-DATE     
            PERFORM 7010-FETCH-TIMEZONE                                  
                                                                         
            MOVE WS-TO-FLIGHT-ID-TEXT TO T05-FLIGHT-ID-TEXT              
@@ -3887,7 +4456,7 @@
                                                                         
            MOVE WS-FROM-FLIGHT-ID-TEXT TO T05-FLIGHT-ID-TEXT            
            COMPUTE T05-FLIGHT-ID-LEN =                                  
-                 FUNCTION LENGTH(WS-FROM-FLIGHT-ID-TEXT)        
+                 FUNCTION LENGTH(WS-FROM-FLIGHT-ID-TEXT)                
            PERFORM 7005-PREPARE-THE-ORG-TIME                            
            MOVE  WS-MODIFIED-TIMESTAMP TO WS-SEC-DEARTURE-TIMESTAMP     
            .                                                            
@@ -3923,7 +4492,7 @@
       * 0 TRANSFERS -> IF THERE ARE SUCH FLIGHTS THEN                   
       * WE WILL WRITE THEM INTO THE QUEU                                
       * IF NOW PROGRAM WILL LOOK FOR FLIGHTS WITH 1 TRANSFER            
-      *                                                           
+      *                                                                 
       *                                                                 
       * VARIABLE WS-WHICH-FLIGHT-IN-TRANSFERS STORES INFORMATION        
       * ABOUT HOW MANY FLIGHTS THERE ARE IN THIS NUMBER OF TRANSFERS    
@@ -3959,7 +4528,7 @@
                        IF SO-ARV-DATE-VALID  THEN                       
                          PERFORM 2207-INITIALIZE-SUBFLIGHTS             
                          PERFORM 2203-WRITE-ONE-WAY-QUEUE               
-                       END-IF     
+                       END-IF                                           
                      END-IF                                             
                   ELSE                                                  
       * IF WE DIDN'T FIND THE DIRECT FLIGHT WE ARE GONNA                
@@ -4030,8 +4599,9 @@
            WHEN SO-SQLCODE-NORMAL                                       
               DISPLAY 'FETCH NORMAL '                                   
               MOVE WS-Z02172-TICKET-NUMBER TO WS-TEMP-TICKET-NUMBER     
-              IF WS-NUM-OF-FREE-SEATS  >= WS-TEMP-TICKET-NUMBER         
-                 MOVE T05-ARRIVAL-AIRPORT-CODE TO   
+              IF WS-NUM-OF-FREE-SEATS + CT-OVERBOOKING-ALLOWANCE        
+                                           >= WS-TEMP-TICKET-NUMBER     
+                 MOVE T05-ARRIVAL-AIRPORT-CODE TO                       
                            WS-LAST-DESTINATION-AIRPORT                  
                  SET SO-CONTINUE-WITH-ROW TO TRUE                       
                  PERFORM 2201-MOVE-FETCHED-TO-QEUEU                     
@@ -4103,7 +4673,7 @@
            INITIALIZE  T05-FLIGHT-ID                                    
            INITIALIZE  T05-ARRIVAL-TIMESTAMP                            
            INITIALIZE  T05-ARRIVAL-AIRPORT-CODE                         
-           INITIALIZE  WS-NUM-OF-FREE-SEATS  
+           INITIALIZE  WS-NUM-OF-FREE-SEATS                             
            EXEC SQL                                                     
              FETCH C-FIND-1-TRANSFER                                    
              INTO                                                       
@@ -4117,7 +4687,8 @@
            EVALUATE TRUE                                                
            WHEN SO-SQLCODE-NORMAL                                       
               MOVE WS-Z02172-TICKET-NUMBER TO WS-TEMP-TICKET-NUMBER     
-              IF WS-NUM-OF-FREE-SEATS  > WS-TEMP-TICKET-NUMBER          
+              IF WS-NUM-OF-FREE-SEATS + CT-OVERBOOKING-ALLOWANCE        
+                                            > WS-TEMP-TICKET-NUMBER     
                  MOVE T05-ARRIVAL-AIRPORT-CODE TO                       
                            WS-LAST-DESTINATION-AIRPORT                  
                 SET SO-CONTINUE-WITH-ROW TO TRUE                        
@@ -4139,7 +4710,7 @@
            MOVE T05-ARRIVAL-AIRPORT-CODE TO  WS-LAST-DESTINATION-AIRPORT
            EXEC SQL                                                     
              OPEN C-FIND-2-TRANSFER                                     
-           END-EXEC  
+           END-EXEC                                                     
            MOVE SQLCODE TO SW-SQLCODE                                   
            IF NOT SO-SQLCODE-NORMAL THEN                                
               SET SO-7209-PARA TO TRUE                                  
@@ -4198,7 +4769,8 @@
            EVALUATE TRUE                                                
            WHEN SO-SQLCODE-NORMAL                                       
               MOVE WS-Z02172-TICKET-NUMBER TO WS-TEMP-TICKET-NUMBER     
-              IF WS-NUM-OF-FREE-SEATS  > WS-TEMP-TICKET-NUMBER          
+              IF WS-NUM-OF-FREE-SEATS + CT-OVERBOOKING-ALLOWANCE        
+                                            > WS-TEMP-TICKET-NUMBER     
                  MOVE T05-ARRIVAL-AIRPORT-CODE TO                       
                            WS-LAST-DESTINATION-AIRPORT                  
                 SET SO-CONTINUE-WITH-ROW TO TRUE                        
@@ -4211,7 +4783,7 @@
            WHEN OTHER                                                   
               SET SO-7212-PARA TO TRUE                                  
               PERFORM 9000-DB2-ERROR                                    
-           END-EVALUATE 
+           END-EVALUATE                                                 
            .                                                            
       ******************************************************************
       *                      7213-OPEN-C-3-TRANSFER                     
@@ -4247,7 +4819,7 @@
       *                      7215-CLOSE-C-3-TRANSFER                    
       ******************************************************************
        7215-CLOSE-C-3-TRANSFER.                                         
-           EXEC SQL            
+           EXEC SQL                                                     
              CLOSE C-FIND-3-TRANSFER                                    
            END-EXEC                                                     
            MOVE SQLCODE TO SW-SQLCODE                                   
@@ -4279,7 +4851,8 @@
            EVALUATE TRUE                                                
            WHEN SO-SQLCODE-NORMAL                                       
               MOVE WS-Z02172-TICKET-NUMBER TO WS-TEMP-TICKET-NUMBER     
-              IF WS-NUM-OF-FREE-SEATS  > WS-TEMP-TICKET-NUMBER          
+              IF WS-NUM-OF-FREE-SEATS + CT-OVERBOOKING-ALLOWANCE        
+                                            > WS-TEMP-TICKET-NUMBER     
                  MOVE T05-ARRIVAL-AIRPORT-CODE TO                       
                            WS-LAST-DESTINATION-AIRPORT                  
                 SET SO-CONTINUE-WITH-ROW TO TRUE                        
@@ -4319,7 +4892,7 @@
               MOVE 5 TO WS-WHICH-FLIGHT-IN-TRANSFERS                    
               PERFORM 2089-VALIDATE-THE-FLIGHT                          
               IF SO-SEARCH-NEXT-TRANSFER THEN                           
-                  PERFORM 7221-OPEN-C-5-TRANSFER     
+                  PERFORM 7221-OPEN-C-5-TRANSFER                        
                   PERFORM 7222-5-TRANSFER-TO-QUEUE                      
                   PERFORM 7223-CLOSE-C-5-TRANSFER                       
               END-IF                                                    
@@ -4355,14 +4928,15 @@
              :T05-FLIGHT-ID,                                            
              :T05-ARRIVAL-TIMESTAMP,                                    
              :T05-ARRIVAL-AIRPORT-CODE,                                 
-             :WS-NUM-OF-FREE-SEATS, 
+             :WS-NUM-OF-FREE-SEATS,                                     
              :T05-DEPARTURE-AIRPORT-CODE                                
            END-EXEC                                                     
            MOVE SQLCODE TO SW-SQLCODE                                   
            EVALUATE TRUE                                                
            WHEN SO-SQLCODE-NORMAL                                       
               MOVE WS-Z02172-TICKET-NUMBER TO WS-TEMP-TICKET-NUMBER     
-              IF WS-NUM-OF-FREE-SEATS  > WS-TEMP-TICKET-NUMBER          
+              IF WS-NUM-OF-FREE-SEATS + CT-OVERBOOKING-ALLOWANCE        
+                                            > WS-TEMP-TICKET-NUMBER     
                  MOVE T05-ARRIVAL-AIRPORT-CODE TO                       
                            WS-LAST-DESTINATION-AIRPORT                  
                 SET SO-CONTINUE-WITH-ROW TO TRUE                        
@@ -4427,7 +5001,7 @@
            MOVE SQLCODE TO SW-SQLCODE                                   
            IF NOT SO-SQLCODE-NORMAL THEN                                
               SET SO-7223-PARA TO TRUE                                  
-              PERFORM 9000-DB2-ERROR              
+              PERFORM 9000-DB2-ERROR                                    
            END-IF                                                       
            .                                                            
       ******************************************************************
@@ -4453,7 +5027,8 @@
            EVALUATE TRUE                                                
            WHEN SO-SQLCODE-NORMAL                                       
               MOVE WS-Z02172-TICKET-NUMBER TO WS-TEMP-TICKET-NUMBER     
-              IF WS-NUM-OF-FREE-SEATS  > WS-TEMP-TICKET-NUMBER          
+              IF WS-NUM-OF-FREE-SEATS + CT-OVERBOOKING-ALLOWANCE        
+                                            > WS-TEMP-TICKET-NUMBER     
                 SET SO-CONTINUE-WITH-ROW TO TRUE                        
                 PERFORM 2204-MOVE-FETCHED-TO-QEUEU                      
               ELSE                                                      
@@ -4463,7 +5038,7 @@
               SET SO-END-OF-C-NAME6 TO TRUE                             
            WHEN OTHER                                                   
               SET SO-7224-PARA TO TRUE                                  
-              PERFORM 9000-DB2-ERROR      
+              PERFORM 9000-DB2-ERROR                                    
            END-EVALUATE                                                 
            .                                                            
       ******************************************************************
@@ -4471,6 +5046,7 @@
       ******************************************************************
        7230-PREPARE-ARV-TIME.                                           
            MOVE    T05-ARRIVAL-AIRPORT-CODE   TO T02-AIRPORT-CODE       
+           MOVE    WS-Z02172-DEPARTURE-DATE TO WS-TZ-REFERENCE-DATE     
            PERFORM 7010-FETCH-TIMEZONE                                  
            PERFORM 7012-PREPARE-THE-DES-TIME                            
            DISPLAY 'PO 7012 '                                           
@@ -4499,7 +5075,7 @@
              CONTINUE                                                   
            WHEN OTHER                                                   
              SET SO-7010-PARA TO TRUE                                   
-             PERFORM 9000-DB2-ERROR   
+             PERFORM 9000-DB2-ERROR                                     
            END-EVALUATE                                                 
            .                                                            
       ******************************************************************
@@ -4566,8 +5142,10 @@
            MOVE QUEUE-DEPARTURE-TIMESTAMP TO WS-TEMP-TIMESTAMP          
            DISPLAY '2205DATECHECKING '                                  
            DISPLAY 'WS-TEMP-DATE: ' WS-TEMP-DATE                        
-           DISPLAY 'WS-Z02172-DEP-DATE: '  WS-Z02172-DEPARTURE-DATE     
-           IF WS-TEMP-DATE = WS-Z02172-DEPARTURE-DATE THEN              
+           DISPLAY 'WS-DEPARTURE-DATE-FROM/TO: '  WS-DEPARTURE-DATE-FROM
+                                       ' ' WS-DEPARTURE-DATE-TO         
+           IF WS-TEMP-DATE >= WS-DEPARTURE-DATE-FROM AND                
+              WS-TEMP-DATE <= WS-DEPARTURE-DATE-TO THEN                 
               DISPLAY 'SO DEP DATE VALID '                              
               SET SO-DEP-DATE-VALID TO TRUE                             
            ELSE                                                         
@@ -4581,10 +5159,12 @@
        2206-CHECK-ARRIVAL-DATE.                                         
            MOVE QUEUE-ARRIVAL-TIMESTAMP TO WS-TEMP-TIMESTAMP            
            DISPLAY 'ARRIVAL TIMESTAMP: '                                
-           DISPLAY 'WS-Z02172-RETURN-DATE '   WS-Z02172-RETURN-DATE     
+           DISPLAY 'WS-ARRIVAL-DATE-FROM/TO: '  WS-ARRIVAL-DATE-FROM    
+                                       ' ' WS-ARRIVAL-DATE-TO           
            DISPLAY 'WS-TEMP-DATE : ' WS-TEMP-DATE                       
-                                                                        
-           IF WS-TEMP-DATE = WS-Z02172-RETURN-DATE    THEN              
+
+           IF WS-TEMP-DATE >= WS-ARRIVAL-DATE-FROM AND                  
+              WS-TEMP-DATE <= WS-ARRIVAL-DATE-TO THEN                   
               SET SO-ARV-DATE-VALID TO TRUE                             
            ELSE                                                         
               SET SO-ARV-DATE-INVALID TO TRUE                           
@@ -4607,7 +5187,7 @@
                                  UNTIL WS-ITER12   > 5                  
                  DISPLAY 'INSIDE 2207 LOOP '                            
                  INITIALIZE ONE-WAY-Q-FLIGHT-ID(WS-ITER12)              
-                 INITIALIZE ONE-WAY-Q-FREE-SEATS-T(WS-ITER12)    
+                 INITIALIZE ONE-WAY-Q-FREE-SEATS-T(WS-ITER12)           
            END-PERFORM                                                  
            DISPLAY ' PO 2207'                                           
            .                                                            
@@ -4643,43 +5223,43 @@
       * FINAL RESULT WILL BE STORED IN  WS-CALCULATED-DISTANCE VARIABLE 
       ******************************************************************
        2208-CALCULATE-DISTANCE.                                         
-      * FIRST WE NEED TO GET LATITUDE AND LONGITUDE OF AIRPORTS   
-           MOVE WS-DESTINATION-AIRPORT       TO T02-AIRPORT-CODE     
-           PERFORM 7231-GET-GEOGRAF-POS                              
-           MOVE WS-LATITUDE TO WS-DES-LATITUDE                       
-           MOVE WS-LONGITUDE TO WS-DES-LONGITUDE                     
-           MOVE WS-ORIGIN-AIRPORT             TO T02-AIRPORT-CODE    
-           PERFORM 7231-GET-GEOGRAF-POS                              
-           MOVE WS-LATITUDE TO WS-ORG-LATITUDE                       
-           MOVE WS-LONGITUDE TO WS-ORG-LONGITUDE                     
-      * THEN WE NEED TO CHENGE IT TO RADIANDS                        
-           DISPLAY 'PI VALUE : ' CT-PI-VALUE                         
+      * FIRST WE NEED TO GET LATITUDE AND LONGITUDE OF AIRPORTS         
+           MOVE WS-DESTINATION-AIRPORT       TO T02-AIRPORT-CODE        
+           PERFORM 7231-GET-GEOGRAF-POS                                 
+           MOVE WS-LATITUDE TO WS-DES-LATITUDE                          
+           MOVE WS-LONGITUDE TO WS-DES-LONGITUDE                        
+           MOVE WS-ORIGIN-AIRPORT             TO T02-AIRPORT-CODE       
+           PERFORM 7231-GET-GEOGRAF-POS                                 
+           MOVE WS-LATITUDE TO WS-ORG-LATITUDE                          
+           MOVE WS-LONGITUDE TO WS-ORG-LONGITUDE                        
+      * THEN WE NEED TO CHENGE IT TO RADIANDS                           
+           DISPLAY 'PI VALUE : ' CT-PI-VALUE                            
                                                                      
-           COMPUTE WS-RAD-DES-LATITUDE =                             
-                (CT-PI-VALUE * WS-DES-LATITUDE)  / 180               
-           COMPUTE WS-RAD-DES-LONGITUDE =                            
-                (CT-PI-VALUE * WS-DES-LONGITUDE)  / 180              
-           COMPUTE WS-RAD-ORG-LATITUDE =                             
-                (CT-PI-VALUE * WS-ORG-LATITUDE)  / 180               
-           COMPUTE WS-RAD-ORG-LONGITUDE =                            
-                (CT-PI-VALUE * WS-ORG-LONGITUDE)  / 180              
-      * NOW WE HAVE TO  CALCULATE DIFFERENCE BETWEEN LONGITUDES AND  
-      * LONGITUDES                                                   
-           COMPUTE WS-LATITUDE = WS-RAD-DES-LATITUDE -               
-                                 WS-RAD-ORG-LATITUDE                 
-           COMPUTE WS-LONGITUDE = WS-RAD-DES-LONGITUDE -             
-                                 WS-RAD-ORG-LONGITUDE                
-           COMPUTE WS-A = ( FUNCTION SIN(WS-LATITUDE / 2) ** 2 ) +   
-            FUNCTION COS(WS-RAD-DES-LATITUDE) *                      
-            FUNCTION COS(WS-RAD-ORG-LATITUDE) *                      
-            FUNCTION SIN(WS-LONGITUDE / 2) ** 2                      
+           COMPUTE WS-RAD-DES-LATITUDE =                                
+                (CT-PI-VALUE * WS-DES-LATITUDE)  / 180                  
+           COMPUTE WS-RAD-DES-LONGITUDE =                               
+                (CT-PI-VALUE * WS-DES-LONGITUDE)  / 180                 
+           COMPUTE WS-RAD-ORG-LATITUDE =                                
+                (CT-PI-VALUE * WS-ORG-LATITUDE)  / 180                  
+           COMPUTE WS-RAD-ORG-LONGITUDE =                               
+                (CT-PI-VALUE * WS-ORG-LONGITUDE)  / 180                 
+      * NOW WE HAVE TO  CALCULATE DIFFERENCE BETWEEN LONGITUDES AND     
+      * LONGITUDES                                                      
+           COMPUTE WS-LATITUDE = WS-RAD-DES-LATITUDE -                  
+                                 WS-RAD-ORG-LATITUDE                    
+           COMPUTE WS-LONGITUDE = WS-RAD-DES-LONGITUDE -                
+                                 WS-RAD-ORG-LONGITUDE                   
+           COMPUTE WS-A = ( FUNCTION SIN(WS-LATITUDE / 2) ** 2 ) +      
+            FUNCTION COS(WS-RAD-DES-LATITUDE) *                         
+            FUNCTION COS(WS-RAD-ORG-LATITUDE) *                         
+            FUNCTION SIN(WS-LONGITUDE / 2) ** 2                         
                                                                      
-           COMPUTE WS-C  = 2 * FUNCTION ATAN(                        
-              FUNCTION SQRT(WS-A) / FUNCTION SQRT(1 - WS-A) )        
+           COMPUTE WS-C  = 2 * FUNCTION ATAN(                           
+              FUNCTION SQRT(WS-A) / FUNCTION SQRT(1 - WS-A) )           
                                                                      
-           COMPUTE WS-D = WS-EARTCH-RADIOUS * WS-C                   
-           MOVE WS-D TO WS-CALCULATED-DISTANCE                       
-           .                                                  
+           COMPUTE WS-D = WS-EARTCH-RADIOUS * WS-C                      
+           MOVE WS-D TO WS-CALCULATED-DISTANCE                          
+           .                                                            
       ******************************************************************
       *                    7301-VALIDATE-TWO-FLIGHTS                    
       * FROM THE QUEUES WE GOT ARRIVAL TIMESTAMP OF LAST "TO" FLIGHT    
@@ -4715,7 +5295,7 @@
               SET SO-IMPOSSIBLE-FLIGHTS TO TRUE                         
            WHEN OTHER                                                   
               SET SO-7301-PARA TO TRUE                                  
-              PERFORM 9000-DB2-ERROR   
+              PERFORM 9000-DB2-ERROR                                    
            END-EVALUATE                                                 
            .                                                            
       ******************************************************************
@@ -4751,7 +5331,36 @@
            PERFORM 2300-CALL-ERROR-ROUTINE                              
            .                                                            
       ******************************************************************
-      *                       9000-DB2-ERROR                            
+      *                     9050-LOG-TRANSACTION                        
+      * WRITES ONE ROW TO T24_TRANSACTION_LOG_TABLE SO "WHICH AGENT     
+      * DID THIS" CAN ALWAYS BE ANSWERED. THE CALLER MOVES              
+      * WS-LOG-ACTION-TEXT AND WS-LOG-ENTITY-KEY BEFORE PERFORMING      
+      * THIS. EIBOPID/EIBTRNID ARE SUPPLIED BY CICS ON EVERY TASK --    
+      * NO WORKING-STORAGE DECLARATION IS NEEDED FOR THEM               
+      ******************************************************************
+       9050-LOG-TRANSACTION.                                            
+           MOVE EIBOPID              TO T24-OPERATOR-ID                 
+           MOVE EIBTRNID             TO T24-TRANSACTION-ID              
+           MOVE 'Z02172  '           TO T24-PROGRAM-ID                  
+           MOVE WS-LOG-ACTION-TEXT   TO T24-ACTION-TEXT                 
+           MOVE WS-LOG-ENTITY-KEY    TO T24-ENTITY-KEY                  
+           EXEC SQL                                                     
+             INSERT INTO T24_TRANSACTION_LOG_TABLE                      
+                (OPERATOR_ID, TRANSACTION_ID, PROGRAM_ID, ACTION_TEXT,  
+                 ENTITY_KEY, LOG_TIMESTAMP)                             
+             VALUES                                                     
+                (:T24-OPERATOR-ID, :T24-TRANSACTION-ID,                 
+                 :T24-PROGRAM-ID, :T24-ACTION-TEXT, :T24-ENTITY-KEY,    
+                 CURRENT TIMESTAMP)                                     
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-NORMAL THEN                                
+              SET SO-9050-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                       9100-ROLLBACK                             
       ******************************************************************
        9100-ROLLBACK.                                                   
            EXEC CICS                                                    
