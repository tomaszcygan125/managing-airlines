@@ -0,0 +1,678 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z02346.
+       AUTHOR. OPERATIONS-SYSTEMS-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *
+      * BATCH JOB -- BULK SCHEDULE IMPORT
+      *
+      * Z02292 LETS AN AGENT KEY IN ONE RECURRING SCHEDULE AT A TIME
+      * THROUGH MP0230 -- ONE ROUTE, ONE SET OF WEEK DAYS, ONE DATE
+      * RANGE PER SCREEN.  WHEN A WHOLE SEASONAL TIMETABLE GOES IN AT
+      * ONCE (DOZENS OF ROUTES TOGETHER) THAT IS A LOT OF REPETITIVE
+      * SCREEN ENTRY.  THIS JOB READS A PREPARED CSV FILE OF ROUTE /
+      * TIME / WEEK-DAY / DATE-RANGE RECORDS AND LOADS THEM ALL IN ONE
+      * RUN, REUSING THE SAME LOGIC Z02292 USES ONE ROUTE AT A TIME --
+      *
+      *    7013-GET-THIS-VALUE (T20_ID_SEQUENCE NEXT-VALUE DRAW FOR A
+      *       NEW FLIGHT_ID / FLIGHT_NUMBER)
+      *    THE C-NAME CURSOR AGAINST T21_DATES (2089-PREPARE-WEEK-DAYS
+      *       / DAYOFWEEK(DATE_VALUE) IN (...)) FOR EXPANDING A WEEK
+      *       DAY PATTERN OVER A DATE RANGE INTO INDIVIDUAL DATES
+      *    7023-CHECK-PLANE-AVAILABILITY FOR SKIPPING A DATE WHEN THE
+      *       PLANE IS ALREADY BOOKED INSTEAD OF FAILING THE WHOLE RUN
+      *    7022-INSERT-SCHEDULED-FLIGHT FOR THE T10_SCHEDULED_FLIGHTS
+      *       HEADER ROW
+      *    7024-GET-NEW-SCHEDULED-FLIGHT-ID DRAWS ONE
+      *       SCHEDULED_FLIGHT_ID PER CSV RECORD SO EVERY T05 ROW THE
+      *       RECORD GENERATES CAN BE TAGGED BACK TO ITS OWNING T10
+      *       HEADER ROW
+      *
+      * ONE CSV RECORD DESCRIBES ONE DIRECTION OF ONE SCHEDULE (THE
+      * "TO" LEG) -- JUST LIKE A Z02292 OPERATOR CAN ADD A "TO" SET OF
+      * FLIGHTS WITHOUT A MATCHING "FROM" SET, THE "FROM" COLUMNS OF
+      * T10_SCHEDULED_FLIGHTS_TABLE ARE LEFT BLANK.  A RETURN LEG IS A
+      * SEPARATE CSV RECORD.
+      *
+      * EACH INPUT LINE IS A COMMA-SEPARATED RECORD:
+      *
+      *    ORG,DST,DDDD,HH:MM,HH:MM,SMTWTFS,YYYY-MM-DD,YYYY-MM-DD,
+      *                                                    PPPPPPPPP
+      *
+      *    ORG        -- 3-CHARACTER ORIGIN AIRPORT CODE
+      *    DST        -- 3-CHARACTER DESTINATION AIRPORT CODE
+      *    AIRLINE    -- 3-CHARACTER AIRLINE CODE
+      *    DEP-TIME   -- DEPARTURE TIME, HH:MM
+      *    ARR-TIME   -- ARRIVAL TIME, HH:MM (EARLIER THAN DEP-TIME
+      *                  MEANS THE FLIGHT LANDS THE FOLLOWING DAY, THE
+      *                  SAME RULE Z02292'S SO-ARRIVAL-IS-NEXT-DAY
+      *                  LOGIC APPLIES ON THE ONLINE SCREEN)
+      *    WEEK-DAYS  -- 7 POSITIONS, SUN THROUGH SAT, 'X' WHERE THE
+      *                  SCHEDULE RUNS THAT DAY, '.' WHERE IT DOES NOT
+      *                  (SAME SUN..SAT ORDER DAYOFWEEK() USES)
+      *    START-DATE -- FIRST DATE THE SCHEDULE CAN GENERATE,
+      *                  YYYY-MM-DD
+      *    END-DATE   -- LAST DATE THE SCHEDULE CAN GENERATE, YYYY-MM-DD
+      *    PLANE-ID   -- PLANE_ID OF THE AIRCRAFT FLYING THE ROUTE
+      *
+      * A RECORD IS REJECTED (AND THE RUN CONTINUES WITH THE NEXT ONE)
+      * WHEN A REQUIRED FIELD IS BLANK, THE PLANE_ID DOES NOT EXIST, OR
+      * NO WEEK DAY FLAG IS SET.  WITHIN AN ACCEPTED RECORD, A SINGLE
+      * DATE CAN STILL BE SKIPPED ON ITS OWN IF THE PLANE IS ALREADY
+      * BOOKED THAT DAY, EXACTLY AS 7014-INSERT-THE-FLIGHT DOES TODAY.
+      *
+      ******************************************************************
+      *                  CHANGE LOG
+      *
+      * 2026-08-09   OSG   INITIAL VERSION
+      *
+      * 2026-08-09   OSG   7023-CHECK-PLANE-AVAILABILITY EXCLUDED ONLY
+      *                    CT-CANCELED-FLIGHT-STATUS. A FLIGHT IS TAKEN
+      *                    OFF THE SCHEDULE THROUGH
+      *                    CT-DELETED-FLIGHT-STATUS (SEE Z02232), NOT
+      *                    'CANCELED' -- THE QUERY NOW EXCLUDES BOTH
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCHED-IMPORT-FILE ASSIGN TO 'SCHEDIN'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCHED-IMPORT-FILE.
+       01  SCHED-IMPORT-RECORD                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE T05TAB END-EXEC.
+           EXEC SQL INCLUDE T08TAB END-EXEC.
+           EXEC SQL INCLUDE T10TAB END-EXEC.
+           EXEC SQL INCLUDE T20TAB END-EXEC.
+
+           EXEC SQL
+             DECLARE C-IMPORT-DATES CURSOR FOR
+             SELECT DATE_VALUE
+             FROM T21_DATES
+             WHERE DATE_VALUE >= :WS-CSV-START-DATE AND
+                   DATE_VALUE <= :WS-CSV-END-DATE   AND
+                   DAYOFWEEK(DATE_VALUE) IN (:WS-SUN, :WS-MON, :WS-TUE,
+                              :WS-WED, :WS-THU, :WS-FRI, :WS-SAT)
+             FOR FETCH ONLY
+           END-EXEC
+
+       01 WS-DB2-ERROR.
+           05 SW-SQLCODE                        PIC S9(5).
+               88 SO-SQLCODE-OK                 VALUE 000 100.
+               88 SO-SQLCODE-NORMAL             VALUE 000.
+               88 SO-SQLCODE-NOT-FOUND          VALUE 100.
+           05 WS-SQLCODE-FORMAT                 PIC -(5).
+
+       01 SW-SWITCHES.
+           05 SW-IF-END-OF-FILE                 PIC X VALUE 'N'.
+               88 SO-END-OF-FILE                VALUE 'Y'.
+           05 SW-IF-END-OF-DATE-CURSOR          PIC X VALUE 'N'.
+               88 SO-END-OF-DATE-CURSOR         VALUE 'Y'.
+           05 SW-IF-RECORD-VALID                PIC X VALUE 'Y'.
+               88 SO-RECORD-VALID                VALUE 'Y'.
+               88 SO-RECORD-INVALID              VALUE 'N'.
+           05 SW-IF-PLANE-AVAILABLE             PIC X VALUE 'Y'.
+               88 SO-PLANE-AVAILABLE             VALUE 'Y'.
+               88 SO-PLANE-DOUBLE-BOOKED         VALUE 'N'.
+           05 SW-IF-FIRST-DATE-OF-RECORD        PIC X VALUE 'Y'.
+               88 SO-FIRST-DATE-OF-RECORD        VALUE 'Y'.
+               88 SO-NOT-FIRST-DATE-OF-RECORD    VALUE 'N'.
+
+       01 CT-CONSTANTS.
+           05 CT-SCHEDULED-STATUS.
+              49 CT-SCHEDULED-STATUS-LEN        PIC S9(4) COMP VALUE 6.
+              49 CT-SCHEDULED-STATUS-TEXT       PIC X(15)
+                                                 VALUE 'NORMAL'.
+           05 CT-CANCELED-FLIGHT-STATUS.
+              49 CT-CANCELED-FLIGHT-STATUS-LEN  PIC S9(4) COMP VALUE 8.
+              49 CT-CANCELED-FLIGHT-STATUS-TEXT PIC X(15)
+                                                 VALUE 'CANCELED'.
+           05 CT-DELETED-FLIGHT-STATUS.
+              49 CT-DELETED-FLIGHT-STATUS-LEN   PIC S9(4) COMP VALUE 7.
+              49 CT-DELETED-FLIGHT-STATUS-TEXT  PIC X(15)
+                                                 VALUE 'DELETED'.
+
+       01 WS-CSV-FIELDS.
+           05 WS-CSV-ORIGIN                     PIC X(3).
+           05 WS-CSV-DESTINATION                PIC X(3).
+           05 WS-CSV-AIRLINE                    PIC X(3).
+           05 WS-CSV-DEP-TIME                   PIC X(5).
+           05 WS-CSV-ARR-TIME                   PIC X(5).
+           05 WS-CSV-WEEK-DAYS                  PIC X(7).
+           05 WS-CSV-START-DATE                 PIC X(10).
+           05 WS-CSV-END-DATE                   PIC X(10).
+           05 WS-CSV-PLANE-ID                   PIC X(9).
+
+       01 WS-UNSTRING-COUNT                     PIC S9(3) COMP.
+       01 WS-PLANE-CONFLICT-COUNT               PIC S9(5) COMP.
+
+       01 WS-SUN                                PIC S9(1) COMP.
+       01 WS-MON                                PIC S9(1) COMP.
+       01 WS-TUE                                PIC S9(1) COMP.
+       01 WS-WED                                PIC S9(1) COMP.
+       01 WS-THU                                PIC S9(1) COMP.
+       01 WS-FRI                                PIC S9(1) COMP.
+       01 WS-SAT                                PIC S9(1) COMP.
+
+       01 WS-TIMESTAMP-FIELDS.
+           05 WS-DEP-TIMESTAMP                  PIC X(26).
+           05 WS-ARR-TIMESTAMP                  PIC X(26).
+           05 WS-DEP-DATE                       PIC X(10).
+           05 WS-ARR-DATE                       PIC X(10).
+
+       01 WS-ID-NUMBER-CHAR                     PIC X(10).
+       01 WS-FLIGHT-NUMBER-FOR-RECORD           PIC X(15).
+
+       01 WS-COUNTERS.
+           05 WS-RECORDS-READ                   PIC S9(7) COMP VALUE 0.
+           05 WS-RECORDS-REJECTED               PIC S9(7) COMP VALUE 0.
+           05 WS-SCHEDULES-CREATED              PIC S9(7) COMP VALUE 0.
+           05 WS-FLIGHTS-CREATED                PIC S9(7) COMP VALUE 0.
+           05 WS-FLIGHTS-SKIPPED                PIC S9(7) COMP VALUE 0.
+
+       01 WS-TOTALS-LINE1.
+           05 FILLER                            PIC X(30)
+              VALUE 'CSV RECORDS READ..............'.
+           05 WS-TOTALS-READ                    PIC ZZZ,ZZ9.
+       01 WS-TOTALS-LINE2.
+           05 FILLER                            PIC X(30)
+              VALUE 'CSV RECORDS REJECTED...........'.
+           05 WS-TOTALS-REJECTED                PIC ZZZ,ZZ9.
+       01 WS-TOTALS-LINE3.
+           05 FILLER                            PIC X(30)
+              VALUE 'SCHEDULES CREATED..............'.
+           05 WS-TOTALS-SCHEDULES               PIC ZZZ,ZZ9.
+       01 WS-TOTALS-LINE4.
+           05 FILLER                            PIC X(30)
+              VALUE 'FLIGHTS CREATED.................'.
+           05 WS-TOTALS-FLIGHTS                 PIC ZZZ,ZZ9.
+       01 WS-TOTALS-LINE5.
+           05 FILLER                            PIC X(30)
+              VALUE 'FLIGHTS SKIPPED, PLANE CONFLICT.'.
+           05 WS-TOTALS-SKIPPED                 PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *                       0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-FILE
+           PERFORM 2900-WRITE-TOTALS
+           PERFORM 9999-EXIT
+           .
+      ******************************************************************
+      *                       1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+           DISPLAY 'Z02346 -- BULK SCHEDULE IMPORT STARTING'
+           OPEN INPUT SCHED-IMPORT-FILE
+           .
+      ******************************************************************
+      *                      2000-PROCESS-FILE
+      ******************************************************************
+       2000-PROCESS-FILE.
+           PERFORM 2010-READ-NEXT-RECORD
+           PERFORM UNTIL SO-END-OF-FILE
+              ADD 1 TO WS-RECORDS-READ
+              PERFORM 2020-PARSE-RECORD
+              PERFORM 2030-VALIDATE-RECORD
+              IF SO-RECORD-VALID THEN
+                 PERFORM 2040-IMPORT-ONE-SCHEDULE
+              ELSE
+                 ADD 1 TO WS-RECORDS-REJECTED
+              END-IF
+              PERFORM 2010-READ-NEXT-RECORD
+           END-PERFORM
+           .
+      ******************************************************************
+      *                    2010-READ-NEXT-RECORD
+      ******************************************************************
+       2010-READ-NEXT-RECORD.
+           READ SCHED-IMPORT-FILE
+              AT END
+                 SET SO-END-OF-FILE TO TRUE
+           END-READ
+           .
+      ******************************************************************
+      *                      2020-PARSE-RECORD
+      * SPLITS ONE CSV LINE INTO ITS ROUTE / TIME / WEEK-DAY / DATE
+      * RANGE / PLANE FIELDS
+      ******************************************************************
+       2020-PARSE-RECORD.
+           UNSTRING SCHED-IMPORT-RECORD DELIMITED BY ','
+               INTO WS-CSV-ORIGIN,
+                    WS-CSV-DESTINATION,
+                    WS-CSV-AIRLINE,
+                    WS-CSV-DEP-TIME,
+                    WS-CSV-ARR-TIME,
+                    WS-CSV-WEEK-DAYS,
+                    WS-CSV-START-DATE,
+                    WS-CSV-END-DATE,
+                    WS-CSV-PLANE-ID
+               TALLYING IN WS-UNSTRING-COUNT
+           END-UNSTRING
+           .
+      ******************************************************************
+      *                     2030-VALIDATE-RECORD
+      ******************************************************************
+       2030-VALIDATE-RECORD.
+           SET SO-RECORD-VALID TO TRUE
+           IF WS-UNSTRING-COUNT <> 9 OR
+                 WS-CSV-ORIGIN      = SPACE OR
+                 WS-CSV-DESTINATION = SPACE OR
+                 WS-CSV-AIRLINE     = SPACE OR
+                 WS-CSV-DEP-TIME    = SPACE OR
+                 WS-CSV-ARR-TIME    = SPACE OR
+                 WS-CSV-WEEK-DAYS   = SPACE OR
+                 WS-CSV-START-DATE  = SPACE OR
+                 WS-CSV-END-DATE    = SPACE OR
+                 WS-CSV-PLANE-ID    = SPACE THEN
+              DISPLAY 'Z02346 -- REJECTED, INCOMPLETE RECORD: '
+                                                 SCHED-IMPORT-RECORD
+              SET SO-RECORD-INVALID TO TRUE
+           ELSE
+              PERFORM 2031-PREPARE-WEEK-DAYS
+              IF WS-SUN = 0 AND WS-MON = 0 AND WS-TUE = 0 AND
+                    WS-WED = 0 AND WS-THU = 0 AND WS-FRI = 0 AND
+                    WS-SAT = 0 THEN
+                 DISPLAY 'Z02346 -- REJECTED, NO WEEK DAY SET: '
+                                                 SCHED-IMPORT-RECORD
+                 SET SO-RECORD-INVALID TO TRUE
+              ELSE
+                 MOVE WS-CSV-PLANE-ID TO T08-PLANE-ID
+                 PERFORM 7030-CHECK-PLANE-EXISTS
+                 IF SO-RECORD-INVALID THEN
+                    DISPLAY 'Z02346 -- REJECTED, UNKNOWN PLANE_ID: '
+                                                    WS-CSV-PLANE-ID
+                 END-IF
+              END-IF
+           END-IF
+           .
+      ******************************************************************
+      *                   2031-PREPARE-WEEK-DAYS
+      * SAME DAYOFWEEK() NUMBERING Z02292'S 2089-PREPARE-WEEK-DAYS
+      * USES -- 1=SUN THROUGH 7=SAT -- BUILT OFF THE 7-CHARACTER
+      * SUN..SAT FLAG STRING INSTEAD OF SEVEN SEPARATE SCREEN FIELDS
+      ******************************************************************
+       2031-PREPARE-WEEK-DAYS.
+           MOVE 0 TO WS-SUN WS-MON WS-TUE WS-WED WS-THU WS-FRI WS-SAT
+           IF WS-CSV-WEEK-DAYS(1:1) = 'X' THEN MOVE 1 TO WS-SUN END-IF
+           IF WS-CSV-WEEK-DAYS(2:1) = 'X' THEN MOVE 2 TO WS-MON END-IF
+           IF WS-CSV-WEEK-DAYS(3:1) = 'X' THEN MOVE 3 TO WS-TUE END-IF
+           IF WS-CSV-WEEK-DAYS(4:1) = 'X' THEN MOVE 4 TO WS-WED END-IF
+           IF WS-CSV-WEEK-DAYS(5:1) = 'X' THEN MOVE 5 TO WS-THU END-IF
+           IF WS-CSV-WEEK-DAYS(6:1) = 'X' THEN MOVE 6 TO WS-FRI END-IF
+           IF WS-CSV-WEEK-DAYS(7:1) = 'X' THEN MOVE 7 TO WS-SAT END-IF
+           .
+      ******************************************************************
+      *                   2040-IMPORT-ONE-SCHEDULE
+      * EXPANDS THE ACCEPTED RECORD'S WEEK-DAY PATTERN OVER ITS DATE
+      * RANGE, ADDING ONE T05 FLIGHT ROW PER DATE (SKIPPING DATES
+      * WHERE THE PLANE IS ALREADY BOOKED), THEN ONE T10 SCHEDULE
+      * HEADER ROW FOR THE WHOLE RECORD
+      ******************************************************************
+       2040-IMPORT-ONE-SCHEDULE.
+           SET SO-FIRST-DATE-OF-RECORD TO TRUE
+           PERFORM 7024-GET-NEW-SCHEDULED-FLIGHT-ID
+           PERFORM 7031-OPEN-DATE-CURSOR
+           PERFORM 7032-FETCH-NEXT-DATE
+           PERFORM UNTIL SO-END-OF-DATE-CURSOR
+              PERFORM 2041-ADD-ONE-FLIGHT
+              PERFORM 7032-FETCH-NEXT-DATE
+           END-PERFORM
+           PERFORM 7033-CLOSE-DATE-CURSOR
+           IF NOT SO-FIRST-DATE-OF-RECORD THEN
+              PERFORM 2042-INSERT-SCHEDULE-HEADER
+              ADD 1 TO WS-SCHEDULES-CREATED
+           ELSE
+              DISPLAY 'Z02346 -- REJECTED, NO DATES IN RANGE MATCH '
+                       'THE WEEK DAYS GIVEN: ' SCHED-IMPORT-RECORD
+              ADD 1 TO WS-RECORDS-REJECTED
+           END-IF
+           .
+      ******************************************************************
+      *                     2041-ADD-ONE-FLIGHT
+      ******************************************************************
+       2041-ADD-ONE-FLIGHT.
+           MOVE WS-DEP-DATE TO WS-ARR-DATE
+           IF WS-CSV-ARR-TIME < WS-CSV-DEP-TIME THEN
+              PERFORM 7034-ADD-ONE-DAY-TO-ARR-DATE
+           END-IF
+           STRING WS-DEP-DATE DELIMITED BY SIZE
+                  '-' WS-CSV-DEP-TIME(1:2)
+                  '.' WS-CSV-DEP-TIME(4:2) '.00.000000'
+                  DELIMITED BY SIZE
+                  INTO WS-DEP-TIMESTAMP
+           END-STRING
+           STRING WS-ARR-DATE DELIMITED BY SIZE
+                  '-' WS-CSV-ARR-TIME(1:2)
+                  '.' WS-CSV-ARR-TIME(4:2) '.00.000000'
+                  DELIMITED BY SIZE
+                  INTO WS-ARR-TIMESTAMP
+           END-STRING
+           MOVE WS-DEP-TIMESTAMP TO T05-DEPARTURE-TIMESTAMP
+           MOVE WS-ARR-TIMESTAMP TO T05-ARRIVAL-TIMESTAMP
+           MOVE WS-CSV-ORIGIN      TO T05-DEPARTURE-AIRPORT-CODE
+           MOVE WS-CSV-DESTINATION TO T05-ARRIVAL-AIRPORT-CODE
+           MOVE T08-PLANE-ID       TO T05-PLANE-ID
+           PERFORM 7023-CHECK-PLANE-AVAILABILITY
+           IF SO-PLANE-DOUBLE-BOOKED THEN
+              ADD 1 TO WS-FLIGHTS-SKIPPED
+              DISPLAY 'Z02346 -- PLANE ' T08-PLANE-ID
+                       ' ALREADY BOOKED ON ' WS-DEP-DATE
+                       ', FLIGHT NOT ADDED '
+           ELSE
+              IF SO-FIRST-DATE-OF-RECORD THEN
+                 PERFORM 2043-GET-NEW-FLIGHT-NUMBER
+                 SET SO-NOT-FIRST-DATE-OF-RECORD TO TRUE
+              END-IF
+              PERFORM 2044-INSERT-THE-FLIGHT
+           END-IF
+           .
+      ******************************************************************
+      *                 2042-INSERT-SCHEDULE-HEADER
+      ******************************************************************
+       2042-INSERT-SCHEDULE-HEADER.
+           MOVE WS-FLIGHT-NUMBER-FOR-RECORD TO FLIGHT-NUMBER-TO-TEXT
+           COMPUTE FLIGHT-NUMBER-TO-LEN =
+               FUNCTION LENGTH(FLIGHT-NUMBER-TO-TEXT)
+           MOVE SPACE TO FLIGHT-NUMBER-FROM-TEXT
+           MOVE 1 TO FLIGHT-NUMBER-FROM-LEN
+           MOVE WS-CSV-ORIGIN      TO ORIGIN-AIRPORT-CODE
+           MOVE WS-CSV-DESTINATION TO DESTINATION-AIRPORT-CODE
+           MOVE WS-CSV-DEP-TIME    TO DEPARTURE-TIME-ORIGIN
+           MOVE WS-CSV-ARR-TIME    TO ARRIVAL-TIME-DESTINATION
+           MOVE SPACE TO DEPARTURE-TIME-DESTINATION
+           MOVE SPACE TO ARRIVAL-TIME-ORIGIN
+           MOVE WS-CSV-WEEK-DAYS TO WEEK-DAYS-TEXT
+           MOVE 7 TO WEEK-DAYS-LEN
+           MOVE T08-PLANE-ID TO PLANE-ID
+           MOVE WS-CSV-START-DATE TO START-SCHEDULE-DATE
+           MOVE WS-CSV-END-DATE   TO END-SCHEDULE-DATE
+           MOVE CT-SCHEDULED-STATUS TO SCHEDULED-STATUS
+           PERFORM 7022-INSERT-SCHEDULED-FLIGHT
+           .
+      ******************************************************************
+      *                2043-GET-NEW-FLIGHT-NUMBER
+      * FIRST DATE GENERATED FOR A RECORD DRAWS A NEW FLIGHT NUMBER --
+      * EVERY OTHER DATE IN THE SAME RECORD REUSES IT, THE SAME RULE
+      * Z02292'S 2092-PREPARE-FLIGHT-DATA APPLIES FOR ONE SCHEDULE
+      ******************************************************************
+       2043-GET-NEW-FLIGHT-NUMBER.
+           PERFORM 7013-GET-THIS-VALUE
+           MOVE ID-NUMBER TO WS-ID-NUMBER-CHAR
+           STRING WS-CSV-AIRLINE DELIMITED BY SIZE
+                  WS-ID-NUMBER-CHAR DELIMITED BY SIZE
+                  INTO WS-FLIGHT-NUMBER-FOR-RECORD
+           END-STRING
+           .
+      ******************************************************************
+      *                   2044-INSERT-THE-FLIGHT
+      ******************************************************************
+       2044-INSERT-THE-FLIGHT.
+           PERFORM 7013-GET-THIS-VALUE
+           MOVE ID-NUMBER TO WS-ID-NUMBER-CHAR
+           MOVE WS-ID-NUMBER-CHAR TO T05-FLIGHT-ID-TEXT
+           COMPUTE T05-FLIGHT-ID-LEN =
+               FUNCTION LENGTH(T05-FLIGHT-ID-TEXT)
+           MOVE WS-FLIGHT-NUMBER-FOR-RECORD TO T05-FLIGHT-NUMBER-TEXT
+           COMPUTE T05-FLIGHT-NUMBER-LEN =
+               FUNCTION LENGTH(T05-FLIGHT-NUMBER-TEXT)
+           MOVE WS-CSV-AIRLINE TO T05-AIRLINE-CODE
+           MOVE 'CONFIRMED' TO T05-FLIGHT-STATUS-TEXT
+           MOVE 9 TO T05-FLIGHT-STATUS-LEN
+           MOVE SCHEDULED-FLIGHT-ID TO T05-SCHEDULED-FLIGHT-ID
+           EXEC SQL
+             INSERT INTO T05_FLIGHT_TABLE(FLIGHT_ID,
+                                          FLIGHT_NUMBER,
+                                          SCHEDULED_FLIGHT_ID,
+                                          PLANE_ID,
+                                          DEPARTURE_AIRPORT_CODE,
+                                          DEPARTURE_TIMESTAMP,
+                                          ARRIVAL_AIRPORT_CODE,
+                                          ARRIVAL_TIMESTAMP,
+                                          FLIGHT_STATUS,
+                                          AIRLINE_CODE)
+                                  VALUES(:T05-FLIGHT-ID,
+                                         :T05-FLIGHT-NUMBER,
+                                         :T05-SCHEDULED-FLIGHT-ID,
+                                         :T05-PLANE-ID,
+                                         :T05-DEPARTURE-AIRPORT-CODE,
+                                         :T05-DEPARTURE-TIMESTAMP,
+                                         :T05-ARRIVAL-AIRPORT-CODE,
+                                         :T05-ARRIVAL-TIMESTAMP,
+                                         :T05-FLIGHT-STATUS,
+                                         :T05-AIRLINE-CODE)
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY 'Z02346 -- INSERT OF T05 ROW FAILED, SQLCODE '
+                                                   WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           ELSE
+              ADD 1 TO WS-FLIGHTS-CREATED
+           END-IF
+           .
+      ******************************************************************
+      *                  7022-INSERT-SCHEDULED-FLIGHT
+      ******************************************************************
+       7022-INSERT-SCHEDULED-FLIGHT.
+           EXEC SQL
+           INSERT INTO T10_SCHEDULED_FLIGHTS_TABLE(SCHEDULED_FLIGHT_ID,
+                                            FLIGHT_NUMBER_TO,
+                                            FLIGHT_NUMBER_FROM,
+                                            DEPARTURE_TIME_ORIGIN,
+                                            ORIGIN_AIRPORT_CODE,
+                                           ARRIVAL_TIME_DESTINATION,
+                                           DESTINATION_AIRPORT_CODE,
+                                         DEPARTURE_TIME_DESTINATION,
+                                            ARRIVAL_TIME_ORIGIN,
+                                            WEEK_DAYS,
+                                            PLANE_ID,
+                                            START_SCHEDULE_DATE,
+                                            END_SCHEDULE_DATE,
+                                           SCHEDULED_STATUS)
+                                   VALUES(:SCHEDULED-FLIGHT-ID,
+                                          :FLIGHT-NUMBER-TO,
+                                          :FLIGHT-NUMBER-FROM,
+                                          :DEPARTURE-TIME-ORIGIN,
+                                          :ORIGIN-AIRPORT-CODE,
+                                          :ARRIVAL-TIME-DESTINATION,
+                                          :DESTINATION-AIRPORT-CODE,
+                                        :DEPARTURE-TIME-DESTINATION,
+                                          :ARRIVAL-TIME-ORIGIN,
+                                          :WEEK-DAYS,
+                                          :PLANE-ID,
+                                          :START-SCHEDULE-DATE,
+                                          :END-SCHEDULE-DATE,
+                                          :SCHEDULED-STATUS)
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY 'Z02346 -- INSERT OF T10 ROW FAILED, SQLCODE '
+                                                   WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *              7024-GET-NEW-SCHEDULED-FLIGHT-ID
+      * DRAWS THE SCHEDULED_FLIGHT_ID THAT WILL TIE TOGETHER THE T10
+      * HEADER ROW THIS CSV RECORD PRODUCES AND EVERY T05_FLIGHT_TABLE
+      * ROW GENERATED UNDER IT, OFF THE SAME T20_ID_SEQUENCE USED FOR
+      * FLIGHT_ID/FLIGHT_NUMBER -- DRAWN ONCE PER RECORD SO A SCHEDULE
+      * CANCELLATION CAN LATER TARGET EXACTLY THE FLIGHTS THIS IMPORT
+      * RUN CREATED
+      ******************************************************************
+       7024-GET-NEW-SCHEDULED-FLIGHT-ID.
+           EXEC SQL
+             VALUES NEXT VALUE FOR T20_ID_SEQUENCE
+             INTO :SCHEDULED-FLIGHT-ID
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY 'Z02346 -- SCHEDULE ID SEQUENCE FETCH FAILED, '
+                       'SQLCODE ' WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                    7013-GET-THIS-VALUE
+      * DRAWS A NEW IDENTIFICATION NUMBER OFF T20_ID_SEQUENCE, THE
+      * SAME SEQUENCE Z02292'S 7013-GET-THIS-VALUE USES TO GENERATE A
+      * NEW FLIGHT_ID -- GUARANTEED UNIQUE TO THIS UNIT OF WORK, SO
+      * NO TWO RECORDS (EVEN IN TWO IMPORT RUNS AT ONCE) CAN DRAW THE
+      * SAME FLIGHT_ID OR FLIGHT_NUMBER
+      ******************************************************************
+       7013-GET-THIS-VALUE.
+           EXEC SQL
+             VALUES NEXT VALUE FOR T20_ID_SEQUENCE
+             INTO :ID-NUMBER
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY 'Z02346 -- SEQUENCE FETCH FAILED, SQLCODE '
+                                                   WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                 7023-CHECK-PLANE-AVAILABILITY
+      * SAME OVERLAP CHECK Z02292'S 7023-CHECK-PLANE-AVAILABILITY USES
+      ******************************************************************
+       7023-CHECK-PLANE-AVAILABILITY.
+           SET SO-PLANE-AVAILABLE TO TRUE
+           EXEC SQL
+             SELECT COUNT(*)
+             INTO :WS-PLANE-CONFLICT-COUNT
+             FROM T05_FLIGHT_TABLE
+             WHERE PLANE_ID = :T05-PLANE-ID
+               AND FLIGHT_STATUS <> :CT-CANCELED-FLIGHT-STATUS
+               AND FLIGHT_STATUS <> :CT-DELETED-FLIGHT-STATUS
+               AND DEPARTURE_TIMESTAMP < :T05-ARRIVAL-TIMESTAMP
+               AND ARRIVAL_TIMESTAMP   > :T05-DEPARTURE-TIMESTAMP
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-NORMAL THEN
+              IF WS-PLANE-CONFLICT-COUNT > 0 THEN
+                 SET SO-PLANE-DOUBLE-BOOKED TO TRUE
+              END-IF
+           ELSE
+              DISPLAY 'Z02346 -- AVAILABILITY CHECK FAILED, SQLCODE '
+                                                   WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                    7030-CHECK-PLANE-EXISTS
+      ******************************************************************
+       7030-CHECK-PLANE-EXISTS.
+           SET SO-RECORD-VALID TO TRUE
+           EXEC SQL
+             SELECT PLANE_ID
+             INTO :T08-PLANE-ID
+             FROM T08_TABLE_PLANE_TABLE
+             WHERE PLANE_ID = :T08-PLANE-ID
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-NOT-FOUND THEN
+              SET SO-RECORD-INVALID TO TRUE
+           ELSE
+              IF NOT SO-SQLCODE-NORMAL THEN
+                 DISPLAY 'Z02346 -- PLANE LOOKUP FAILED, SQLCODE '
+                                                   WS-SQLCODE-FORMAT
+                 PERFORM 9999-EXIT
+              END-IF
+           END-IF
+           .
+      ******************************************************************
+      *                     7031-OPEN-DATE-CURSOR
+      ******************************************************************
+       7031-OPEN-DATE-CURSOR.
+           MOVE 'N' TO SW-IF-END-OF-DATE-CURSOR
+           EXEC SQL
+             OPEN C-IMPORT-DATES
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY 'Z02346 -- OPEN OF DATE CURSOR FAILED, SQLCODE '
+                                                   WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                    7032-FETCH-NEXT-DATE
+      ******************************************************************
+       7032-FETCH-NEXT-DATE.
+           EXEC SQL
+             FETCH C-IMPORT-DATES
+             INTO :WS-DEP-DATE
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+              CONTINUE
+           WHEN SO-SQLCODE-NOT-FOUND
+              SET SO-END-OF-DATE-CURSOR TO TRUE
+           WHEN OTHER
+              DISPLAY 'Z02346 -- FETCH OF DATE CURSOR FAILED, SQLCODE '
+                                                   WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                    7033-CLOSE-DATE-CURSOR
+      ******************************************************************
+       7033-CLOSE-DATE-CURSOR.
+           EXEC SQL
+             CLOSE C-IMPORT-DATES
+           END-EXEC
+           .
+      ******************************************************************
+      *                7034-ADD-ONE-DAY-TO-ARR-DATE
+      ******************************************************************
+       7034-ADD-ONE-DAY-TO-ARR-DATE.
+           EXEC SQL
+             SELECT :WS-DEP-DATE + 1 DAY
+             INTO   :WS-ARR-DATE
+             FROM T05_FLIGHT_TABLE
+             FETCH FIRST ROW ONLY
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-OK THEN
+              DISPLAY 'Z02346 -- NEXT-DAY COMPUTE FAILED, SQLCODE '
+                                                   WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                     2900-WRITE-TOTALS
+      ******************************************************************
+       2900-WRITE-TOTALS.
+           MOVE WS-RECORDS-READ      TO WS-TOTALS-READ
+           MOVE WS-RECORDS-REJECTED  TO WS-TOTALS-REJECTED
+           MOVE WS-SCHEDULES-CREATED TO WS-TOTALS-SCHEDULES
+           MOVE WS-FLIGHTS-CREATED   TO WS-TOTALS-FLIGHTS
+           MOVE WS-FLIGHTS-SKIPPED   TO WS-TOTALS-SKIPPED
+           DISPLAY ' '
+           DISPLAY WS-TOTALS-LINE1
+           DISPLAY WS-TOTALS-LINE2
+           DISPLAY WS-TOTALS-LINE3
+           DISPLAY WS-TOTALS-LINE4
+           DISPLAY WS-TOTALS-LINE5
+           .
+      ******************************************************************
+      *                       9999-EXIT
+      ******************************************************************
+       9999-EXIT.
+           CLOSE SCHED-IMPORT-FILE
+           DISPLAY 'Z02346 -- BULK SCHEDULE IMPORT ENDING'
+           GOBACK
+           .
