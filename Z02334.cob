@@ -0,0 +1,707 @@
+       IDENTIFICATION DIVISION.                                         
+       PROGRAM-ID. Z02334.                                              
+      ******************************************************************
+      *                                                                 
+      * THIS PROGRAM IS CALLED WHEN USER WILL CHOOSE OPTION '8' ON      
+      * THE FIRST PROGRAM (Z02131) "FLEET MAINTENANCE"                  
+      *                                                                 
+      * T08_TABLE_PLANE_TABLE (PLANE ID, MODEL, TYPE-OF-SEATS-ID) IS    
+      * READ EVERYWHERE (Z02192'S SEAT GRID, Z02292'S FLIGHT CREATION)  
+      * BUT NOTHING EVER INSERTED A ROW INTO IT OR INTO                 
+      * T13_TYPE_OF_SEATS_TABLE -- Z02292'S 7001-CHECK-IF-MODEL-VALID   
+      * ONLY EVER SELECTS AN EXISTING MODEL/SEAT-TYPE COMBINATION.      
+      * THIS PROGRAM IS THE GAP-FILLER: IT ADDS A NEW PLANE MODEL       
+      * (CREATING ITS T07_PLANE_MODEL_TABLE ROW IF THE MODEL DOESN'T    
+      * ALREADY EXIST THERE) TOGETHER WITH A FULL SEAT-MAP DEFINITION   
+      * (ROWS X SEATS PER ROW) SO Z02192'S GRAPHICAL SEAT DISPLAY CAN   
+      * PICK UP A NEW AIRCRAFT TYPE WITHOUT A MANUAL DATABASE INSERT.   
+      *                                                                 
+      * T08_TABLE_PLANE_TABLE NOW CARRIES TWO MORE COLUMNS,             
+      * ROW_NUMBER_FROM AND ROW_NUMBER_TO, SO A PLANE_ID CAN HAVE       
+      * MORE THAN ONE T08 ROW -- ONE PER CABIN SECTION, EACH WITH ITS   
+      * OWN TYPE_OF_SEATS_ID (ITS OWN T13 SEAT MAP/FARE CLASS) AND ITS  
+      * OWN SLICE OF THE PLANE'S PHYSICAL ROWS. A PLANE WITH ONE        
+      * SECTION (THE ONLY KIND THIS PROGRAM USED TO BE ABLE TO BUILD)   
+      * STILL LOOKS THE SAME AS BEFORE: ONE T08 ROW, ROW_NUMBER_FROM 1  
+      * THROUGH ROW_NUMBER_TO THE LAST ROW OF SEATS ON THE PLANE.       
+      *                                                                 
+      * THE SCREEN GAINED ONE FIELD, PLANEIDI (EXISTING PLANE ID) --    
+      * LEFT BLANK, THE SCREEN BUILDS A BRAND NEW PLANE EXACTLY AS      
+      * BEFORE; FILLED IN, THE MODEL/RANGE/SPEED FIELDS ARE IGNORED     
+      * AND THE ROWS/SEATS ENTERED DESCRIBE ONE MORE CABIN SECTION      
+      * TACKED ONTO THE END OF THAT PLANE'S EXISTING ROWS (7007-GET-    
+      * NEXT-ROW-START READS THE HIGHEST ROW_NUMBER_TO ALREADY ON THE   
+      * PLANE AND THE NEW SECTION PICKS UP RIGHT AFTER IT), WITH ITS    
+      * OWN NEW TYPE_OF_SEATS_ID/T13 ROW JUST LIKE A NEW PLANE GETS.    
+      *                                                                 
+      * NEW MAP FIELD ADDED TO ZZMP0235/MP0235 FOR THIS: PLANEIDI       
+      *                                                                 
+      * THE GRAPHICAL REPRESENTATION IS BUILT IN THE SAME FORMAT        
+      * Z02192'S 2140-GET-EXACT-POSITIONS/2313-UNSTRING-REPRESENTATION  
+      * EXPECT: A HEADER LINE OF COLUMN NUMBERS FOLLOWED BY ONE LINE    
+      * PER ROW OF SEATS, EACH LINE STARTING WITH THE ROW LETTER,       
+      * PADDED OUT TO 20 LINES OF 79 CHARACTERS -- ROW LETTERING FOR    
+      * AN ADDED SECTION CONTINUES FROM THE PLANE'S STARTING ROW        
+      * OFFSET SO TWO SECTIONS ON ONE PLANE DON'T BOTH START AT 'A'     
+      ******************************************************************
+      *                  CHANGE LOG                                     
+      *                                                                 
+      * 2026-08-09   OSG   ADDED PLANEIDI SO A SECOND (OR LATER)        
+      *                    CABIN SECTION CAN BE ADDED TO AN EXISTING    
+      *                    PLANE_ID INSTEAD OF ALWAYS BUILDING A NEW    
+      *                    PLANE                                        
+      * 2026-08-09   OSG   7007-GET-NEXT-ROW-START NOW READS THE        
+      *                    EXISTING PLANE'S PLANE_MODEL INTO            
+      *                    T08-PLANE-MODEL INSTEAD OF JUST CONFIRMING   
+      *                    THE PLANE_ID EXISTS -- THE ADD-A-SECTION     
+      *                    PATH NEVER CALLS 7002-CHECK-IF-MODEL-EXISTS  
+      *                    (THAT'S ONLY FOR THE BRAND-NEW-PLANE PATH),  
+      *                    SO WITHOUT THIS THE NEW T08 ROW 7006-        
+      *                    INSERT-PLANE WRITES FOR THE ADDED SECTION    
+      *                    WOULD CARRY A BLANK PLANE_MODEL              
+      *                                                                 
+      ******************************************************************
+
+      ******************************************************************
+      *                        DATA DIVISION                            
+      ******************************************************************
+       DATA DIVISION.                                                   
+       WORKING-STORAGE SECTION.                                         
+           COPY DFHAID.                                                 
+           COPY ZZMP0235.                                               
+           COPY ZZEC0215.                                               
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             
+           EXEC SQL INCLUDE T07TAB END-EXEC.                            
+           EXEC SQL INCLUDE T08TAB END-EXEC.                            
+           EXEC SQL INCLUDE T13TAB END-EXEC.                            
+           EXEC SQL INCLUDE T20TAB END-EXEC.                            
+       01 WS-ITER2    PIC S9(4) COMP VALUE 0.                           
+       01 WS-ITER3    PIC S9(4) COMP VALUE 0.                           
+       01 WS-EIBRESP-TEMP  PIC X(10) VALUE SPACE.                       
+       01 WS-SQLCODE-FORMAT             PIC -(5).                       
+       01 WS-SQLERRMC                   PIC X(70).                      
+       01 WS-DUMMY                      PIC X.                          
+      * CONSTANTS                                                       
+       01 CT-CONSTANTS.                                                 
+           05 CT-ERROR-ROUTINE                PIC X(8) VALUE 'Z02141'.  
+           05 CT-THIS-PROGRAM-NAME            PIC X(8) VALUE 'Z02334'.  
+           05 CT-FIRST-PROGRAM-NAME           PIC X(8) VALUE 'Z02131  '.
+           05 CT-FINAL-MESSAGE                PIC X(79)                 
+                                                 VALUE 'END OF PROGRAM'.
+           05 CT-MAX-ROWS                     PIC S9(4) COMP VALUE 20.  
+           05 CT-MAX-SEATS-PER-ROW            PIC S9(4) COMP VALUE 10.  
+           05 CT-ROW-LETTERS                  PIC X(20)                 
+                                          VALUE 'ABCDEFGHIJKLMNOPQRST'. 
+       01 SW-SWITCHES.                                                  
+           10 SW-SQLCODE                    PIC S9(5).                  
+               88 SO-SQLCODE-OK             VALUE  000   100.           
+               88 SO-SQLCODE-NORMAL         VALUE 000.                  
+               88 SO-SQLCODE-NOT-FOUND      VALUE 100.                  
+           10 SW-STATEMENT-ID               PIC X(4).                   
+               88 SO-7001-PARA              VALUE '7001'.               
+               88 SO-7002-PARA              VALUE '7002'.               
+               88 SO-7003-PARA              VALUE '7003'.               
+               88 SO-7004-PARA              VALUE '7004'.               
+               88 SO-7005-PARA              VALUE '7005'.               
+               88 SO-7006-PARA              VALUE '7006'.               
+               88 SO-7007-PARA              VALUE '7007'.               
+               88 SO-7008-PARA              VALUE '7008'.               
+           05 SW-IF-PROGRAM-RUNS-FIRST-TIME               PIC X.        
+               88 SO-FIRST-TIME-PROGRAM-RUNS              VALUE 'Y'.    
+               88 SO-NOT-FIRST-TIME-PROGRAM-RUNS          VALUE 'N'.    
+           05 SW-WHAT-TYPE-OF-FINAL                       PIC X.        
+               88 SO-FINAL-WITH-COMMAREA                  VALUE 'C'.    
+               88 SO-FINAL-TERMINATION                    VALUE 'F'.    
+           05 SW-IF-INPUT-VALID                           PIC X.        
+               88 SO-INPUT-VALID                          VALUE '1'.    
+               88 SO-INPUT-INVALID                        VALUE '2'.    
+           05 SW-IF-MODEL-EXISTS                          PIC X.        
+               88 SO-MODEL-EXISTS                         VALUE 'Y'.    
+               88 SO-MODEL-IS-NEW                         VALUE 'N'.    
+           05 SW-IF-PLANE-ALREADY-EXISTS                  PIC X.        
+               88 SO-PLANE-ALREADY-EXISTS                 VALUE 'Y'.    
+               88 SO-PLANE-IS-NEW                         VALUE 'N'.    
+           05 SW-IF-ADDING-SECTION                        PIC X.        
+               88 SO-ADDING-SECTION-TO-PLANE              VALUE 'Y'.    
+               88 SO-BUILDING-NEW-PLANE                   VALUE 'N'.    
+           05 SW-IF-EXISTING-PLANE-FOUND                  PIC X.        
+               88 SO-EXISTING-PLANE-FOUND                 VALUE 'Y'.    
+               88 SO-EXISTING-PLANE-NOT-FOUND              VALUE 'N'.   
+       01 WS-VARIABLES.                                                 
+           05 WS-MODEL                      PIC X(50).                  
+           05 WS-ROWS-NUMERIC               PIC S9(4) COMP.             
+           05 WS-SEATS-PER-ROW-NUMERIC      PIC S9(4) COMP.             
+           05 WS-SEAT-COUNT                 PIC S9(8) COMP.             
+           05 WS-NEW-PLANE-ID               PIC S9(8) COMP.             
+           05 WS-NEW-TYPE-OF-SEATS-ID       PIC S9(8) COMP.             
+           05 WS-LINE-NUMBER                PIC S9(4) COMP.             
+           05 WS-COLUMN-POSITION            PIC S9(4) COMP.             
+           05 WS-COLUMN-NUMBER-DISPLAY      PIC Z9.                     
+           05 WS-ROW-NUMBER-FROM            PIC S9(4) COMP VALUE 1.     
+           05 WS-ROW-NUMBER-TO              PIC S9(4) COMP.             
+      * SEAT MAP BUILDING AREA -- SAME SHAPE AS Z02192'S                
+      * WS-SEATS-REPR-TABLE (20 LINES OF 79 CHARACTERS)                 
+       01 WS-SEAT-MAP-AREA.                                             
+           05 WS-SEAT-MAP-LINE PIC X(79) OCCURS 20 TIMES.               
+       01 WS-SEAT-MAP-FLAT REDEFINES WS-SEAT-MAP-AREA PIC X(1580).      
+       01 WS-COLUMN-HEADER                  PIC X(79).                  
+       01 WS-ABSOLUTE-ROW                   PIC S9(4) COMP.             
+       01 WS-EXISTING-MAX-ROW               PIC S9(4) COMP VALUE 0.     
+      ******************************************************************
+      *                      PROCEDURE DIVISION                         
+      ******************************************************************
+       PROCEDURE DIVISION.                                              
+           PERFORM 1000-INIT                                            
+           PERFORM 2000-PROCESS                                         
+           PERFORM 3000-FINAL                                           
+           .                                                            
+      ******************************************************************
+      *                     1000-INIT                                   
+      ******************************************************************
+       1000-INIT.                                                       
+           PERFORM 1010-CHECK-IF-FIRST-TIME                             
+           PERFORM 1011-INITIALIZE-COPYBOOK                             
+           .                                                            
+      ******************************************************************
+      *                  1005-CICS-IGNORE                               
+      ******************************************************************
+       1005-CICS-IGNORE.                                                
+           EXEC CICS                                                    
+            IGNORE CONDITION ERROR                                      
+           END-EXEC                                                     
+           PERFORM 2200-CHECK-EIBRESP                                   
+           .                                                            
+      ******************************************************************
+      *                1010-CHECK-IF-FIRST-TIME                         
+      ******************************************************************
+       1010-CHECK-IF-FIRST-TIME.                                        
+           IF EIBCALEN = 0         THEN                                 
+              PERFORM 1005-CICS-IGNORE                                  
+              SET SO-FIRST-TIME-PROGRAM-RUNS TO TRUE                    
+           ELSE                                                         
+              SET SO-NOT-FIRST-TIME-PROGRAM-RUNS TO TRUE                
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                  1011-INITIALIZE-COPYBOOK                       
+      ******************************************************************
+       1011-INITIALIZE-COPYBOOK.                                        
+           IF SO-FIRST-TIME-PROGRAM-RUNS THEN                           
+              MOVE LOW-VALUES TO WS-ZZEC0215                            
+           ELSE                                                         
+              MOVE DFHCOMMAREA TO WS-ZZEC0215                           
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                      2000-PROCESS                               
+      ******************************************************************
+       2000-PROCESS.                                                    
+           IF SO-FIRST-TIME-PROGRAM-RUNS THEN                           
+              PERFORM 2001-PROCESS-IF-FIRST-TIME                        
+           ELSE                                                         
+              PERFORM 2002-PROCESS-IF-NOT-FIRST-TIME                    
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                2001-PROCESS-IF-FIRST-TIME                       
+      ******************************************************************
+       2001-PROCESS-IF-FIRST-TIME.                                      
+           PERFORM 2050-SEND-CLEAN-MAP                                  
+           SET SO-FINAL-WITH-COMMAREA TO TRUE                           
+           .                                                            
+      ******************************************************************
+      *               2002-PROCESS-IF-NOT-FIRST-TIME                    
+      ******************************************************************
+       2002-PROCESS-IF-NOT-FIRST-TIME.                                  
+           EVALUATE EIBAID                                              
+             WHEN DFHENTER                                              
+                PERFORM 2010-PROCESS-ADD-INPUT                          
+             WHEN DFHPF3                                                
+                SET SO-FINAL-TERMINATION TO TRUE                        
+             WHEN OTHER                                                 
+                PERFORM 2400-INITIALIZE-ERROR-MESSAGE                   
+                MOVE 'YOU HAVE PRESSED NO ACTION KEY '                  
+                TO WS-Z02141-I-ERROR-MESSAGE(1)                         
+                SET SO-Z02141-M-WITH TO TRUE                            
+                PERFORM 2300-CALL-ERROR-ROUTINE                         
+           END-EVALUATE                                                 
+           .                                                            
+      ******************************************************************
+      *                    2050-SEND-CLEAN-MAP                          
+      ******************************************************************
+       2050-SEND-CLEAN-MAP.                                             
+           MOVE LOW-VALUES TO MP0235O                                   
+           PERFORM 2100-SEND-THE-MAP                                    
+           .                                                            
+      ******************************************************************
+      *                    2100-SEND-THE-MAP                            
+      ******************************************************************
+       2100-SEND-THE-MAP.                                               
+           EXEC CICS                                                    
+             SEND MAP('MP0235') MAPSET('MP0235')                        
+             FROM(MP0235O)                                              
+             ERASE                                                      
+           END-EXEC                                                     
+           PERFORM 2200-CHECK-EIBRESP                                   
+           .                                                            
+      ******************************************************************
+      *                2010-PROCESS-ADD-INPUT                           
+      ******************************************************************
+       2010-PROCESS-ADD-INPUT.                                          
+           MOVE 1 TO WS-ROW-NUMBER-FROM                                 
+           PERFORM 2011-RECEIVE-ADD-INPUT                               
+           PERFORM 2012-VALIDATE-ADD-FIELDS                             
+           IF SO-INPUT-VALID AND SO-ADDING-SECTION-TO-PLANE THEN        
+              PERFORM 7007-GET-NEXT-ROW-START                           
+              IF SO-EXISTING-PLANE-NOT-FOUND THEN                       
+                 SET SO-INPUT-INVALID TO TRUE                           
+              END-IF                                                    
+           END-IF                                                       
+           IF SO-INPUT-VALID AND SO-ADDING-SECTION-TO-PLANE THEN        
+              COMPUTE WS-ROW-NUMBER-TO =                                
+                 WS-ROW-NUMBER-FROM + WS-ROWS-NUMERIC - 1               
+              IF WS-ROW-NUMBER-TO > CT-MAX-ROWS THEN                    
+                 PERFORM 2400-INITIALIZE-ERROR-MESSAGE                  
+                 MOVE 'THIS SECTION WOULD PUSH THE PLANE PAST' TO       
+                                     WS-Z02141-I-ERROR-MESSAGE(1)       
+                 MOVE 'ROW 20 -- ADD FEWER ROWS' TO                     
+                                     WS-Z02141-I-ERROR-MESSAGE(2)       
+                 SET SO-Z02141-M-WITH TO TRUE                           
+                 PERFORM 2300-CALL-ERROR-ROUTINE                        
+                 SET SO-INPUT-INVALID TO TRUE                           
+              END-IF                                                    
+           END-IF                                                       
+           IF SO-INPUT-VALID AND SO-ADDING-SECTION-TO-PLANE THEN        
+              PERFORM 2020-BUILD-SEAT-MAP                               
+              PERFORM 7004-GENERATE-NEW-ID                              
+              MOVE WS-NEW-PLANE-ID TO WS-NEW-TYPE-OF-SEATS-ID           
+              PERFORM 7005-INSERT-SEAT-TYPE                             
+              MOVE T08-PLANE-ID TO WS-NEW-PLANE-ID                      
+              PERFORM 7006-INSERT-PLANE                                 
+              PERFORM 2050-SEND-CLEAN-MAP                               
+           ELSE                                                         
+              IF SO-INPUT-VALID THEN                                    
+                 PERFORM 7001-CHECK-IF-PLANE-EXISTS                     
+                 IF SO-PLANE-ALREADY-EXISTS THEN                        
+                    PERFORM 2400-INITIALIZE-ERROR-MESSAGE               
+                    MOVE 'THIS MODEL ALREADY HAS THAT SEAT MAP' TO      
+                                        WS-Z02141-I-ERROR-MESSAGE(1)    
+                    SET SO-Z02141-M-WITH TO TRUE                        
+                    PERFORM 2300-CALL-ERROR-ROUTINE                     
+                 ELSE                                                   
+                    COMPUTE WS-ROW-NUMBER-TO =                          
+                       WS-ROW-NUMBER-FROM + WS-ROWS-NUMERIC - 1         
+                    PERFORM 2020-BUILD-SEAT-MAP                         
+                    PERFORM 7002-CHECK-IF-MODEL-EXISTS                  
+                    IF SO-MODEL-IS-NEW THEN                             
+                       PERFORM 7003-INSERT-PLANE-MODEL                  
+                    END-IF                                              
+                    PERFORM 7004-GENERATE-NEW-ID                        
+                    MOVE WS-NEW-PLANE-ID TO WS-NEW-TYPE-OF-SEATS-ID     
+                    PERFORM 7005-INSERT-SEAT-TYPE                       
+                    PERFORM 7004-GENERATE-NEW-ID                        
+                    PERFORM 7006-INSERT-PLANE                           
+                    PERFORM 2050-SEND-CLEAN-MAP                         
+                 END-IF                                                 
+              ELSE                                                      
+                 PERFORM 2400-INITIALIZE-ERROR-MESSAGE                  
+                 MOVE 'PLEASE PROVIDE MODEL, RANGE, SPEED, ROWS ' TO    
+                                     WS-Z02141-I-ERROR-MESSAGE(1)       
+                 MOVE 'AND SEATS PER ROW (MAX 20 X 10), OR AN' TO       
+                                     WS-Z02141-I-ERROR-MESSAGE(2)       
+                 MOVE 'EXISTING PLANE ID TO ADD A SECTION TO' TO        
+                                     WS-Z02141-I-ERROR-MESSAGE(3)       
+                 SET SO-Z02141-M-WITH TO TRUE                           
+                 PERFORM 2300-CALL-ERROR-ROUTINE                        
+              END-IF                                                    
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                2011-RECEIVE-ADD-INPUT                           
+      ******************************************************************
+       2011-RECEIVE-ADD-INPUT.                                          
+           MOVE LOW-VALUES TO MP0235I                                   
+           EXEC CICS                                                    
+           RECEIVE MAP('MP0235') MAPSET('MP0235')                       
+           INTO(MP0235I)                                                
+           NOHANDLE                                                     
+           END-EXEC                                                     
+           EVALUATE EIBRESP                                             
+           WHEN DFHRESP(NORMAL)                                         
+              CONTINUE                                                  
+           WHEN DFHRESP(MAPFAIL)                                        
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE                     
+              MOVE 'PLEASE COMPLETE ALL FIELDS' TO                      
+                                  WS-Z02141-I-ERROR-MESSAGE(1)          
+              SET SO-Z02141-M-WITH TO TRUE                              
+              PERFORM 2300-CALL-ERROR-ROUTINE                           
+           WHEN OTHER                                                   
+              PERFORM 2200-CHECK-EIBRESP                                
+           END-EVALUATE                                                 
+           .                                                            
+      ******************************************************************
+      *                2012-VALIDATE-ADD-FIELDS                         
+      ******************************************************************
+       2012-VALIDATE-ADD-FIELDS.                                        
+           SET SO-INPUT-VALID TO TRUE                                   
+           IF PLANEIDI NOT = SPACE AND PLANEIDI NOT = LOW-VALUES THEN   
+              SET SO-ADDING-SECTION-TO-PLANE TO TRUE                    
+              IF PLANEIDI NOT NUMERIC THEN                              
+                 SET SO-INPUT-INVALID TO TRUE                           
+              ELSE                                                      
+                 MOVE PLANEIDI TO T08-PLANE-ID                          
+              END-IF                                                    
+           ELSE                                                         
+              SET SO-BUILDING-NEW-PLANE TO TRUE                         
+              IF MODELI = SPACE OR MODELI = LOW-VALUES THEN             
+                 SET SO-INPUT-INVALID TO TRUE                           
+              ELSE                                                      
+                 MOVE MODELI TO WS-MODEL                                
+              END-IF                                                    
+              IF RANGEI NOT NUMERIC OR SPEEDI NOT NUMERIC THEN          
+                 SET SO-INPUT-INVALID TO TRUE                           
+              END-IF                                                    
+           END-IF                                                       
+           IF ROWSI NOT NUMERIC THEN                                    
+              SET SO-INPUT-INVALID TO TRUE                              
+           ELSE                                                         
+              MOVE ROWSI TO WS-ROWS-NUMERIC                             
+              IF WS-ROWS-NUMERIC < 1 OR                                 
+                 WS-ROWS-NUMERIC > CT-MAX-ROWS THEN                     
+                 SET SO-INPUT-INVALID TO TRUE                           
+              END-IF                                                    
+           END-IF                                                       
+           IF SEATSI NOT NUMERIC THEN                                   
+              SET SO-INPUT-INVALID TO TRUE                              
+           ELSE                                                         
+              MOVE SEATSI TO WS-SEATS-PER-ROW-NUMERIC                   
+              IF WS-SEATS-PER-ROW-NUMERIC < 1 OR                        
+                 WS-SEATS-PER-ROW-NUMERIC > CT-MAX-SEATS-PER-ROW THEN   
+                 SET SO-INPUT-INVALID TO TRUE                           
+              END-IF                                                    
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                  2020-BUILD-SEAT-MAP                            
+      * BUILDS THE GRAFICAL REPRESENTATION Z02192 READS: A HEADER       
+      * LINE OF COLUMN NUMBERS, THEN ONE LINE PER ROW, EACH STARTING    
+      * WITH THE ROW LETTER FOLLOWED BY A '-' (FREE SEAT) FOR EVERY     
+      * COLUMN -- EVERY COLUMN IS 3 CHARACTERS WIDE SO THE READER'S     
+      * CHARACTER-COUNTING LOGIC LINES THE HEADER UP WITH EACH ROW      
+      ******************************************************************
+       2020-BUILD-SEAT-MAP.                                             
+           MOVE SPACE TO WS-SEAT-MAP-AREA                               
+           MOVE SPACE TO WS-COLUMN-HEADER                               
+           PERFORM VARYING WS-ITER2 FROM 1 BY 1                         
+                   UNTIL WS-ITER2 > WS-SEATS-PER-ROW-NUMERIC            
+              MOVE WS-ITER2 TO WS-COLUMN-NUMBER-DISPLAY                 
+              COMPUTE WS-COLUMN-POSITION = WS-ITER2 * 3 - 1             
+              MOVE WS-COLUMN-NUMBER-DISPLAY TO                          
+                 WS-COLUMN-HEADER(WS-COLUMN-POSITION:2)                 
+           END-PERFORM                                                  
+           MOVE WS-COLUMN-HEADER TO WS-SEAT-MAP-LINE(1)                 
+           PERFORM VARYING WS-ITER2 FROM 1 BY 1                         
+                   UNTIL WS-ITER2 > WS-ROWS-NUMERIC                     
+              COMPUTE WS-LINE-NUMBER = WS-ITER2 + 1                     
+              COMPUTE WS-ABSOLUTE-ROW =                                 
+                 WS-ROW-NUMBER-FROM + WS-ITER2 - 1                      
+              MOVE CT-ROW-LETTERS(WS-ABSOLUTE-ROW:1) TO                 
+                 WS-SEAT-MAP-LINE(WS-LINE-NUMBER)(1:1)                  
+              PERFORM VARYING WS-ITER3 FROM 1 BY 1                      
+                      UNTIL WS-ITER3 > WS-SEATS-PER-ROW-NUMERIC         
+                 COMPUTE WS-COLUMN-POSITION = WS-ITER3 * 3 - 1          
+                 MOVE '-' TO                                            
+                    WS-SEAT-MAP-LINE(WS-LINE-NUMBER)                    
+                                    (WS-COLUMN-POSITION:1)              
+              END-PERFORM                                               
+           END-PERFORM                                                  
+           COMPUTE WS-SEAT-COUNT =                                      
+                   WS-ROWS-NUMERIC * WS-SEATS-PER-ROW-NUMERIC           
+           .                                                            
+      ******************************************************************
+      *                    2200-CHECK-EIBRESP                           
+      ******************************************************************
+       2200-CHECK-EIBRESP.                                              
+           EVALUATE EIBRESP                                             
+           WHEN DFHRESP(NORMAL)                                         
+              CONTINUE                                                  
+           WHEN DFHRESP(MAPFAIL)                                        
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE                     
+              MOVE ' YOU NEED TO PROVIDE  DATA '                        
+              TO WS-Z02141-I-ERROR-MESSAGE(1)                           
+              SET SO-Z02141-M-WITH TO TRUE                              
+              PERFORM 2300-CALL-ERROR-ROUTINE                           
+           WHEN OTHER                                                   
+              DISPLAY 'UNKNOWN EIBERSP '                                
+              DISPLAY 'EIBRESP VALUE : ' EIBRESP                        
+              MOVE EIBRESP TO WS-EIBRESP-TEMP                           
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE                     
+              STRING '  UNKNOWN EIBERSP '  'EIBRESP VALUE : '           
+              WS-EIBRESP-TEMP                                           
+              DELIMITED BY SIZE INTO WS-Z02141-I-ERROR-MESSAGE(1)       
+              END-STRING                                                
+              SET SO-Z02141-M-WITH TO TRUE                              
+              PERFORM 2300-CALL-ERROR-ROUTINE                           
+           END-EVALUATE                                                 
+           .                                                            
+      ******************************************************************
+      *                2400-INITIALIZE-ERROR-MESSAGE                    
+      ******************************************************************
+       2400-INITIALIZE-ERROR-MESSAGE.                                   
+           PERFORM VARYING WS-ITER2 FROM 1 BY 1 UNTIL WS-ITER2 > 10     
+             MOVE SPACE TO WS-Z02141-I-ERROR-MESSAGE(WS-ITER2)          
+           END-PERFORM                                                  
+           .                                                            
+      ******************************************************************
+      *                  2300-CALL-ERROR-ROUTINE                        
+      ******************************************************************
+       2300-CALL-ERROR-ROUTINE.                                         
+           SET SO-Z02141-I-FIRST-TIME TO TRUE                           
+           MOVE CT-THIS-PROGRAM-NAME TO WS-Z02141-I-CALLING-PROGRAM     
+           MOVE WS-ZZEC0215 TO DFHCOMMAREA                              
+           EXEC CICS                                                    
+            XCTL PROGRAM(CT-ERROR-ROUTINE) COMMAREA(WS-ZZEC0215)        
+           END-EXEC                                                     
+           .                                                            
+      ******************************************************************
+      *                7001-CHECK-IF-PLANE-EXISTS                       
+      ******************************************************************
+       7001-CHECK-IF-PLANE-EXISTS.                                      
+           MOVE WS-MODEL TO T08-PLANE-MODEL-TEXT                        
+           COMPUTE T08-PLANE-MODEL-LEN =                                
+               FUNCTION LENGTH(T08-PLANE-MODEL-TEXT)                    
+           EXEC SQL                                                     
+             SELECT "A"                                                 
+             INTO :WS-DUMMY                                             
+             FROM T08_TABLE_PLANE_TABLE T08                             
+             INNER JOIN T13_TYPE_OF_SEATS_TABLE T13                     
+                ON T13.TYPE_OF_SEATS_ID = T08.TYPE_OF_SEATS_ID          
+             WHERE T08.PLANE_MODEL = :T08-PLANE-MODEL                   
+               AND T13.MAXIMUAL_AMOUNT_OF_SEATS = :WS-SEAT-COUNT        
+             FETCH FIRST ROW ONLY                                       
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           EVALUATE TRUE                                                
+           WHEN SO-SQLCODE-NORMAL                                       
+              SET SO-PLANE-ALREADY-EXISTS TO TRUE                       
+           WHEN SO-SQLCODE-NOT-FOUND                                    
+              SET SO-PLANE-IS-NEW TO TRUE                               
+           WHEN OTHER                                                   
+              SET SO-7001-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           END-EVALUATE                                                 
+           .                                                            
+      ******************************************************************
+      *                7002-CHECK-IF-MODEL-EXISTS                       
+      ******************************************************************
+       7002-CHECK-IF-MODEL-EXISTS.                                      
+           EXEC SQL                                                     
+             SELECT "A"                                                 
+             INTO :WS-DUMMY                                             
+             FROM T07_PLANE_MODEL_TABLE                                 
+             WHERE PLANE_MODEL = :T08-PLANE-MODEL                       
+             FETCH FIRST ROW ONLY                                       
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           EVALUATE TRUE                                                
+           WHEN SO-SQLCODE-NORMAL                                       
+              SET SO-MODEL-EXISTS TO TRUE                               
+           WHEN SO-SQLCODE-NOT-FOUND                                    
+              SET SO-MODEL-IS-NEW TO TRUE                               
+           WHEN OTHER                                                   
+              SET SO-7002-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           END-EVALUATE                                                 
+           .                                                            
+      ******************************************************************
+      *                7003-INSERT-PLANE-MODEL                          
+      ******************************************************************
+       7003-INSERT-PLANE-MODEL.                                         
+           MOVE RANGEI TO AIRPLANE-RANGE                                
+           MOVE SPEEDI TO AIRPLANE-SPEED                                
+           EXEC SQL                                                     
+             INSERT INTO T07_PLANE_MODEL_TABLE                          
+               (PLANE_MODEL, AIRPLANE_RANGE, AIRPLANE_SPEED)            
+             VALUES                                                     
+               (:T08-PLANE-MODEL, :AIRPLANE-RANGE, :AIRPLANE-SPEED)     
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-NORMAL THEN                                
+              SET SO-7003-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                7004-GENERATE-NEW-ID                             
+      * DRAWS A NEW IDENTIFICATION NUMBER OFF T20_ID_SEQUENCE, THE      
+      * SAME SEQUENCE Z02292'S 7013-GET-THIS-VALUE USES TO GENERATE     
+      * A NEW FLIGHT_ID -- REUSED HERE FOR PLANE_ID AND                 
+      * TYPE_OF_SEATS_ID. THIS USED TO BE THE T20_TEMP_TABLE SCRATCH-   
+      * ROW-AND-READ-BACK TRICK, WHICH COULD HAND OUT THE WRONG NUMBER  
+      * IF TWO UNITS OF WORK DREW AT THE SAME MOMENT -- NEXT VALUE FOR  
+      * A SEQUENCE IS GUARANTEED UNIQUE TO THE REQUESTING UNIT OF WORK  
+      ******************************************************************
+       7004-GENERATE-NEW-ID.                                            
+           EXEC SQL                                                     
+             VALUES NEXT VALUE FOR T20_ID_SEQUENCE                      
+             INTO :ID-NUMBER                                            
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-NORMAL THEN                                
+              SET SO-7004-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           END-IF                                                       
+           MOVE ID-NUMBER TO WS-NEW-PLANE-ID                            
+           .                                                            
+      ******************************************************************
+      *                7005-INSERT-SEAT-TYPE                            
+      ******************************************************************
+       7005-INSERT-SEAT-TYPE.                                           
+           MOVE WS-SEAT-MAP-FLAT TO T13-GRAFICAL-REPRESENTATION         
+           MOVE WS-ROWS-NUMERIC TO T13-HOW-MANY-ROWS-OF-SEATS           
+           MOVE WS-NEW-TYPE-OF-SEATS-ID TO T13-TYPE-OF-SEATS-ID         
+           EXEC SQL                                                     
+             INSERT INTO T13_TYPE_OF_SEATS_TABLE                        
+               (TYPE_OF_SEATS_ID, GRAFICAL_REPRESENTATION,              
+                HOW_MANY_ROWS_OF_SEATS, MAXIMUAL_AMOUNT_OF_SEATS)       
+             VALUES                                                     
+               (:T13-TYPE-OF-SEATS-ID, :T13-GRAFICAL-REPRESENTATION,    
+                :T13-HOW-MANY-ROWS-OF-SEATS, :WS-SEAT-COUNT)            
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-NORMAL THEN                                
+              SET SO-7005-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                7006-INSERT-PLANE                                
+      ******************************************************************
+       7006-INSERT-PLANE.                                               
+           MOVE WS-NEW-PLANE-ID TO T08-PLANE-ID                         
+           MOVE WS-NEW-TYPE-OF-SEATS-ID TO T08-TYPE-OF-SEATS-ID         
+           MOVE WS-ROW-NUMBER-FROM TO T08-ROW-NUMBER-FROM               
+           MOVE WS-ROW-NUMBER-TO TO T08-ROW-NUMBER-TO                   
+           EXEC SQL                                                     
+             INSERT INTO T08_TABLE_PLANE_TABLE                          
+               (PLANE_ID, PLANE_MODEL, TYPE_OF_SEATS_ID,                
+                ROW_NUMBER_FROM, ROW_NUMBER_TO)                         
+             VALUES                                                     
+               (:T08-PLANE-ID, :T08-PLANE-MODEL,                        
+                :T08-TYPE-OF-SEATS-ID,                                  
+                :T08-ROW-NUMBER-FROM, :T08-ROW-NUMBER-TO)               
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-NORMAL THEN                                
+              SET SO-7006-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                7007-GET-NEXT-ROW-START                          
+      * ADD-A-SECTION PATH: CONFIRMS THE CLERK-ENTERED PLANE_ID IS REAL 
+      * AND COMPUTES WHERE THE NEW SECTION'S ROWS START -- RIGHT AFTER  
+      * THE HIGHEST ROW_NUMBER_TO THE PLANE ALREADY HAS                 
+      ******************************************************************
+       7007-GET-NEXT-ROW-START.                                         
+           EXEC SQL                                                     
+             SELECT PLANE_MODEL                                         
+             INTO :T08-PLANE-MODEL                                      
+             FROM T08_TABLE_PLANE_TABLE                                 
+             WHERE PLANE_ID = :T08-PLANE-ID                             
+             FETCH FIRST ROW ONLY                                       
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           EVALUATE TRUE                                                
+           WHEN SO-SQLCODE-NORMAL                                       
+              SET SO-EXISTING-PLANE-FOUND TO TRUE                       
+              PERFORM 7008-GET-MAX-ROW-TO                               
+              COMPUTE WS-ROW-NUMBER-FROM = WS-EXISTING-MAX-ROW + 1      
+           WHEN SO-SQLCODE-NOT-FOUND                                    
+              SET SO-EXISTING-PLANE-NOT-FOUND TO TRUE                   
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE                     
+              MOVE 'NO SUCH PLANE_ID ON FILE' TO                        
+                                  WS-Z02141-I-ERROR-MESSAGE(1)          
+              SET SO-Z02141-M-WITH TO TRUE                              
+              PERFORM 2300-CALL-ERROR-ROUTINE                           
+           WHEN OTHER                                                   
+              SET SO-7007-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           END-EVALUATE                                                 
+           .                                                            
+      ******************************************************************
+      *                7008-GET-MAX-ROW-TO                              
+      ******************************************************************
+       7008-GET-MAX-ROW-TO.                                             
+           EXEC SQL                                                     
+             SELECT COALESCE(MAX(ROW_NUMBER_TO), 0)                     
+             INTO :WS-EXISTING-MAX-ROW                                  
+             FROM T08_TABLE_PLANE_TABLE                                 
+             WHERE PLANE_ID = :T08-PLANE-ID                             
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-OK THEN                                    
+              SET SO-7008-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                       9000-DB2-ERROR                            
+      ******************************************************************
+       9000-DB2-ERROR.                                                  
+           MOVE SQLCODE TO WS-SQLCODE-FORMAT                            
+           MOVE SQLERRMC TO WS-SQLERRMC                                 
+           PERFORM 2400-INITIALIZE-ERROR-MESSAGE                        
+           MOVE 'DB2 ERROR ' TO  WS-Z02141-I-ERROR-MESSAGE(1)           
+           STRING 'IN SATATEMENT: ' SW-STATEMENT-ID                     
+             DELIMITED BY SIZE                                          
+             INTO WS-Z02141-I-ERROR-MESSAGE(2)                          
+           END-STRING                                                   
+           STRING 'SQLCODE: ' WS-SQLCODE-FORMAT                         
+             DELIMITED BY SIZE                                          
+             INTO WS-Z02141-I-ERROR-MESSAGE(3)                          
+           END-STRING                                                   
+           STRING 'SQLERRMC: ' WS-SQLERRMC                              
+             DELIMITED BY SIZE                                          
+             INTO WS-Z02141-I-ERROR-MESSAGE(4)                          
+           END-STRING                                                   
+           SET SO-Z02141-M-WITH TO TRUE                                 
+           PERFORM 2300-CALL-ERROR-ROUTINE                              
+           .                                                            
+      ******************************************************************
+      *                     3000-FINAL                                  
+      ******************************************************************
+       3000-FINAL.                                                      
+           EVALUATE TRUE                                                
+           WHEN SO-FINAL-WITH-COMMAREA                                  
+              PERFORM 3001-REUTRN-WITH-TRANSID                          
+           WHEN SO-FINAL-TERMINATION                                    
+              PERFORM 3002-REUTRN-TO-CALLING-PROG                       
+           WHEN OTHER                                                   
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE                     
+              MOVE ' 3000 PARA ERROR SHOULDNT HAPPEN  '                 
+              TO WS-Z02141-I-ERROR-MESSAGE(1)                           
+              SET SO-Z02141-M-WITH TO TRUE                              
+              PERFORM 2300-CALL-ERROR-ROUTINE                           
+           END-EVALUATE                                                 
+           .                                                            
+      ******************************************************************
+      *                    3001-REUTRN-WITH-TRANSID                     
+      ******************************************************************
+       3001-REUTRN-WITH-TRANSID.                                        
+           MOVE WS-ZZEC0215 TO DFHCOMMAREA                              
+           EXEC CICS                                                    
+               RETURN TRANSID('0229') COMMAREA(WS-ZZEC0215)             
+           END-EXEC                                                     
+           PERFORM 2200-CHECK-EIBRESP                                   
+           .                                                            
+      ******************************************************************
+      *                   3002-REUTRN-TO-CALLING-PROG                   
+      ******************************************************************
+       3002-REUTRN-TO-CALLING-PROG.                                     
+           EXEC CICS                                                    
+              XCTL PROGRAM(CT-FIRST-PROGRAM-NAME)                       
+                 COMMAREA(WS-ZZEC0215) LENGTH(0)                        
+           END-EXEC                                                     
+           PERFORM 2200-CHECK-EIBRESP                                   
+           .                                                            
