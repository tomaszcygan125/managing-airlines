@@ -0,0 +1,316 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z02343.
+       AUTHOR. OPERATIONS-SYSTEMS-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *
+      * BATCH JOB -- PASSENGER NATIONALITY / SCHENGEN COMPLIANCE REPORT
+      *
+      * Z02202 ALREADY WORKS OUT WHETHER A PASSENGER'S NATIONALITY IS A
+      * SCHENGEN MEMBER STATE AT BOOKING TIME (7004-CHECK-IF-PASS-IN-
+      * SCHEN / 7008-IF-PASSENGER-IN-SCHENGEN, JOINING
+      * T11_SCHENGEN_COUNTRIES_TABLE TO T03_COUNTRY_TABLE), BUT ONLY
+      * USES THE ANSWER IN THE MOMENT TO DECIDE WHICH DOCUMENT CHECK TO
+      * RUN -- THE RESULT IS NEVER KEPT ANYWHERE.  THIS JOB REPEATS THE
+      * SAME LOOKUP FOR EVERY BOOKED PASSENGER ON A GIVEN FLIGHT, OR ON
+      * EVERY FLIGHT DEPARTING A GIVEN DATE, AND PRINTS A BREAKDOWN BY
+      * NATIONALITY AND SCHENGEN/NON-SCHENGEN STATUS SO BORDER AND
+      * COMPLIANCE TEAMS HAVE SOMETHING TO PULL AFTER THE FACT.
+      *
+      * SCOPE IS SELECTED WITH A ONE-CARD PARM, THE WAY Z02342 READS
+      * ITS CURSOR AGAINST THE WHOLE NETWORK WITHOUT NEEDING ANY INPUT
+      * OF ITS OWN -- HERE WE DO NEED A SCOPE, SO IT COMES IN ON THE
+      * PARM FIELD OF THE EXEC STATEMENT, ONE OF:
+      *
+      *    FLIGHT=nnnnnnnn     -- REPORT ONE FLIGHT (T05 FLIGHT_ID)
+      *    DATE=YYYY-MM-DD     -- REPORT EVERY FLIGHT DEPARTING THAT DAY
+      *
+      ******************************************************************
+      *                  CHANGE LOG
+      *
+      * 2026-08-09   OSG   INITIAL VERSION
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE T03TAB END-EXEC.
+           EXEC SQL INCLUDE T05TAB END-EXEC.
+           EXEC SQL INCLUDE T06TAB END-EXEC.
+           EXEC SQL INCLUDE T11TAB END-EXEC.
+
+           EXEC SQL
+             DECLARE C-FLIGHTS-FOR-DATE CURSOR FOR
+             SELECT FLIGHT_ID
+             FROM T05_FLIGHT_TABLE
+             WHERE DATE(DEPARTURE_TIMESTAMP) = :WS-REPORT-DATE
+             ORDER BY FLIGHT_ID
+             FOR FETCH ONLY
+           END-EXEC
+
+           EXEC SQL
+             DECLARE C-FLIGHT-PASSENGERS CURSOR FOR
+             SELECT
+                   F2.PASSENGER_NAME,
+                   F2.PASSENGER_LAST_NAME,
+                   F2.NATIONALITY
+             FROM
+                   T04_FLIGHT_SEATS F1
+             INNER JOIN
+                   T06_PASSENGERS_TABLE F2 ON
+                   F2.PASSENGER_ID = F1.PASSENGER_ID
+             WHERE F1.FLIGHT_ID = :WS-FLIGHT-ID
+             ORDER BY F2.NATIONALITY
+             FOR FETCH ONLY
+           END-EXEC
+
+       01 WS-DB2-ERROR.
+           05 SW-SQLCODE                    PIC S9(5).
+               88 SO-SQLCODE-OK             VALUE  000   100.
+               88 SO-SQLCODE-NORMAL         VALUE 000.
+               88 SO-SQLCODE-NOT-FOUND      VALUE 100.
+           05 WS-SQLCODE-FORMAT             PIC -(5).
+
+       01 SW-SWITCHES.
+           05 SW-IF-END-OF-FLIGHT-CURSOR    PIC X VALUE 'N'.
+               88 SO-END-OF-FLIGHT-CURSOR   VALUE 'Y'.
+           05 SW-IF-END-OF-PASS-CURSOR      PIC X VALUE 'N'.
+               88 SO-END-OF-PASS-CURSOR     VALUE 'Y'.
+           05 SW-REPORT-SCOPE                PIC X.
+               88 SO-SCOPE-IS-ONE-FLIGHT    VALUE 'F'.
+               88 SO-SCOPE-IS-ONE-DATE      VALUE 'D'.
+
+       01 WS-PARM-TEXT                      PIC X(20) VALUE SPACE.
+
+       01 WS-FLIGHT-ID                      PIC X(08) VALUE SPACE.
+       01 WS-REPORT-DATE                    PIC X(10) VALUE SPACE.
+
+       01 WS-COUNTERS.
+           05 WS-FLIGHTS-SCANNED            PIC S9(7) COMP VALUE 0.
+           05 WS-PASSENGERS-LISTED          PIC S9(7) COMP VALUE 0.
+           05 WS-SCHENGEN-COUNT             PIC S9(7) COMP VALUE 0.
+           05 WS-NON-SCHENGEN-COUNT         PIC S9(7) COMP VALUE 0.
+
+       01 WS-PASSENGER-LINE.
+           05 WS-LINE-FLIGHT-ID             PIC X(8).
+           05 FILLER                        PIC X(2) VALUE SPACE.
+           05 WS-LINE-NAME                  PIC X(20).
+           05 WS-LINE-LAST-NAME             PIC X(20).
+           05 WS-LINE-NATIONALITY           PIC X(3).
+           05 FILLER                        PIC X(2) VALUE SPACE.
+           05 WS-LINE-SCHENGEN-FLAG         PIC X(12).
+
+       01 WS-TOTALS-LINE.
+           05 FILLER                        PIC X(30)
+              VALUE 'PASSENGERS LISTED............'.
+           05 WS-TOTALS-PASSENGERS          PIC ZZZ,ZZ9.
+       01 WS-TOTALS-LINE2.
+           05 FILLER                        PIC X(30)
+              VALUE 'SCHENGEN NATIONALS...........'.
+           05 WS-TOTALS-SCHENGEN            PIC ZZZ,ZZ9.
+       01 WS-TOTALS-LINE3.
+           05 FILLER                        PIC X(30)
+              VALUE 'NON-SCHENGEN NATIONALS.......'.
+           05 WS-TOTALS-NON-SCHENGEN        PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *                       0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           IF SO-SCOPE-IS-ONE-FLIGHT THEN
+              PERFORM 2100-REPORT-ONE-FLIGHT
+           ELSE
+              PERFORM 2000-REPORT-FLIGHTS-FOR-DATE
+           END-IF
+           PERFORM 2900-WRITE-TOTALS
+           PERFORM 9999-EXIT
+           .
+      ******************************************************************
+      *                       1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+           DISPLAY
+             'Z02343 -- NATIONALITY/SCHENGEN COMPLIANCE REPORT STARTING'
+           ACCEPT WS-PARM-TEXT FROM SYSIN
+           PERFORM 1010-PARSE-PARM
+           DISPLAY 'FLIGHT-ID  NAME                LAST NAME'
+                   '           NAT SCHENGEN?'
+           .
+      ******************************************************************
+      *                       1010-PARSE-PARM
+      * PARM IS ONE OF FLIGHT=nnnnnnnn OR DATE=YYYY-MM-DD
+      ******************************************************************
+       1010-PARSE-PARM.
+           IF WS-PARM-TEXT(1:7) = 'FLIGHT=' THEN
+              SET SO-SCOPE-IS-ONE-FLIGHT TO TRUE
+              MOVE WS-PARM-TEXT(8:8) TO WS-FLIGHT-ID
+           ELSE
+              IF WS-PARM-TEXT(1:5) = 'DATE=' THEN
+                 SET SO-SCOPE-IS-ONE-DATE TO TRUE
+                 MOVE WS-PARM-TEXT(6:10) TO WS-REPORT-DATE
+              ELSE
+                 DISPLAY
+                  'Z02343 -- INVALID PARM, EXPECTED FLIGHT=nnnnnnnn'
+                 DISPLAY '          OR DATE=YYYY-MM-DD, GOT: '
+                                                         WS-PARM-TEXT
+                 PERFORM 9999-EXIT
+              END-IF
+           END-IF
+           .
+      ******************************************************************
+      *                 2000-REPORT-FLIGHTS-FOR-DATE
+      ******************************************************************
+       2000-REPORT-FLIGHTS-FOR-DATE.
+           EXEC SQL
+             OPEN C-FLIGHTS-FOR-DATE
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY 'Z02343 -- OPEN OF DATE CURSOR FAILED, SQLCODE '
+                                                    WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           PERFORM 2010-FETCH-NEXT-FLIGHT
+           PERFORM UNTIL SO-END-OF-FLIGHT-CURSOR
+              ADD 1 TO WS-FLIGHTS-SCANNED
+              PERFORM 2100-REPORT-ONE-FLIGHT
+              PERFORM 2010-FETCH-NEXT-FLIGHT
+           END-PERFORM
+           EXEC SQL
+             CLOSE C-FLIGHTS-FOR-DATE
+           END-EXEC
+           .
+      ******************************************************************
+      *                    2010-FETCH-NEXT-FLIGHT
+      ******************************************************************
+       2010-FETCH-NEXT-FLIGHT.
+           EXEC SQL
+             FETCH C-FLIGHTS-FOR-DATE
+             INTO :WS-FLIGHT-ID
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+              CONTINUE
+           WHEN SO-SQLCODE-NOT-FOUND
+              SET SO-END-OF-FLIGHT-CURSOR TO TRUE
+           WHEN OTHER
+              DISPLAY 'Z02343 -- FETCH OF DATE CURSOR FAILED, SQLCODE '
+                                                    WS-SQLCODE-FORMAT
+              SET SO-END-OF-FLIGHT-CURSOR TO TRUE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                    2100-REPORT-ONE-FLIGHT
+      * LISTS EVERY BOOKED PASSENGER ON WS-FLIGHT-ID, WITH NATIONALITY
+      * AND SCHENGEN STATUS, THE SAME SCHENGEN LOOKUP Z02202 DOES AT
+      * BOOKING TIME (7008-IF-PASSENGER-IN-SCHENGEN)
+      ******************************************************************
+       2100-REPORT-ONE-FLIGHT.
+           MOVE 'N' TO SW-IF-END-OF-PASS-CURSOR
+           EXEC SQL
+             OPEN C-FLIGHT-PASSENGERS
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY 'Z02343 -- OPEN OF PASSENGER CURSOR FAILED, '
+                      'SQLCODE ' WS-SQLCODE-FORMAT
+              GO TO 2100-EXIT
+           END-IF
+           PERFORM 2110-FETCH-NEXT-PASSENGER
+           PERFORM UNTIL SO-END-OF-PASS-CURSOR
+              PERFORM 2120-CHECK-SCHENGEN
+              PERFORM 2130-WRITE-PASSENGER-LINE
+              PERFORM 2110-FETCH-NEXT-PASSENGER
+           END-PERFORM
+           EXEC SQL
+             CLOSE C-FLIGHT-PASSENGERS
+           END-EXEC
+           .
+       2100-EXIT.
+           EXIT.
+      ******************************************************************
+      *                   2110-FETCH-NEXT-PASSENGER
+      ******************************************************************
+       2110-FETCH-NEXT-PASSENGER.
+           EXEC SQL
+             FETCH C-FLIGHT-PASSENGERS
+             INTO :PASSENGER-NAME, :PASSENGER-LAST-NAME, :NATIONALITY
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+              CONTINUE
+           WHEN SO-SQLCODE-NOT-FOUND
+              SET SO-END-OF-PASS-CURSOR TO TRUE
+           WHEN OTHER
+              DISPLAY 'Z02343 -- FETCH OF PASSENGER CURSOR FAILED, '
+                      'SQLCODE ' WS-SQLCODE-FORMAT
+              SET SO-END-OF-PASS-CURSOR TO TRUE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                      2120-CHECK-SCHENGEN
+      * SAME JOIN Z02202'S 7008-IF-PASSENGER-IN-SCHENGEN USES TO DECIDE
+      * WHICH DOCUMENT CHECK APPLIES AT BOOKING TIME
+      ******************************************************************
+       2120-CHECK-SCHENGEN.
+           EXEC SQL
+            SELECT
+                   T11.COUNTRY_CODE
+            INTO   :T03-COUNTRY-CODE
+            FROM T11_SCHENGEN_COUNTRIES_TABLE T11
+            INNER JOIN
+            T03_COUNTRY_TABLE T03 ON
+            T03.COUNTRY_CODE = T11.COUNTRY_CODE
+            WHERE T03.COUNTRY_CODE = :NATIONALITY
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+              MOVE 'SCHENGEN' TO WS-LINE-SCHENGEN-FLAG
+              ADD 1 TO WS-SCHENGEN-COUNT
+           WHEN SO-SQLCODE-NOT-FOUND
+              MOVE 'NON-SCHENGEN' TO WS-LINE-SCHENGEN-FLAG
+              ADD 1 TO WS-NON-SCHENGEN-COUNT
+           WHEN OTHER
+              DISPLAY 'Z02343 -- SCHENGEN LOOKUP FAILED, SQLCODE '
+                                                    WS-SQLCODE-FORMAT
+              MOVE 'UNKNOWN' TO WS-LINE-SCHENGEN-FLAG
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                   2130-WRITE-PASSENGER-LINE
+      ******************************************************************
+       2130-WRITE-PASSENGER-LINE.
+           MOVE WS-FLIGHT-ID        TO WS-LINE-FLIGHT-ID
+           MOVE PASSENGER-NAME      TO WS-LINE-NAME
+           MOVE PASSENGER-LAST-NAME TO WS-LINE-LAST-NAME
+           MOVE NATIONALITY         TO WS-LINE-NATIONALITY
+           DISPLAY WS-PASSENGER-LINE
+           ADD 1 TO WS-PASSENGERS-LISTED
+           .
+      ******************************************************************
+      *                     2900-WRITE-TOTALS
+      ******************************************************************
+       2900-WRITE-TOTALS.
+           MOVE WS-PASSENGERS-LISTED    TO WS-TOTALS-PASSENGERS
+           MOVE WS-SCHENGEN-COUNT       TO WS-TOTALS-SCHENGEN
+           MOVE WS-NON-SCHENGEN-COUNT   TO WS-TOTALS-NON-SCHENGEN
+           DISPLAY ' '
+           DISPLAY WS-TOTALS-LINE
+           DISPLAY WS-TOTALS-LINE2
+           DISPLAY WS-TOTALS-LINE3
+           .
+      ******************************************************************
+      *                       9999-EXIT
+      ******************************************************************
+       9999-EXIT.
+           DISPLAY
+             'Z02343 -- NATIONALITY/SCHENGEN COMPLIANCE REPORT ENDING'
+           GOBACK
+           .
