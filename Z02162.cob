@@ -0,0 +1,625 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z02162.
+      ******************************************************************
+      *
+      *   THIS PROGRAM DISPLAYS AIRPORT OR COUNTRY NAMES THAT ARE
+      * SIMILAR TO A NAME THE USER TYPED IN THAT DIDN'T MATCH ANYTHING
+      * EXACTLY ON T02_AIRPORT_TABLE / T03_COUNTRY_TABLE
+      *
+      *   IT IS CALLED TWO WAYS :
+      *
+      *   1. INLINE, AS A SIDE EFFECT OF A BOOKING SCREEN -- Z02152
+      *      CALLS IT WHEN AN AIRPORT ORIGIN/DESTINATION DOESN'T MATCH
+      *      (SO-CHECK-AIR-OIGIN / SO-CHECK-AIR-DESTINATION) AND Z02202
+      *      CALLS IT WHEN A NATIONALITY DOESN'T MATCH (SO-CHECK-
+      *      COUNTRY).  WS-RETURN-CONTROL-PROGRAM TELLS THIS PROGRAM
+      *      WHERE TO XCTL BACK TO ONCE THE USER PICKS A NAME (OR GIVES
+      *      UP), AND THE CHOSEN CODE IS HANDED BACK IN THE SAME FIELD
+      *      THE CALLING PROGRAM ALREADY READS (WS-Z02152-I-AIR-ORG,
+      *      WS-Z02152-I-AIR-DES OR WS-Z02152-I-COUNTRY-IATA)
+      *
+      *   2. STANDALONE, FROM THE Z02131 MAIN MENU -- A CLERK CAN LOOK
+      *      UP AN AIRPORT OR COUNTRY CODE DIRECTLY WITHOUT GOING
+      *      THROUGH A BOOKING SCREEN FIRST.  IN THIS MODE THE USER
+      *      PICKS AIRPORT OR COUNTRY AND TYPES THE SEARCH TEXT
+      *      RIGHT HERE INSTEAD OF IT BEING CARRIED IN FROM A BOOKING
+      *      SCREEN, AND THE RESULT IS JUST DISPLAYED -- THERE IS NO
+      *      CALLING PROGRAM TO HAND A CODE BACK TO
+      *
+      *   NEW FIELD ADDED TO ZZEC0215 FOR THIS PROGRAM :
+      *      WS-Z02162-I-STANDALONE-FLAG (88 SO-Z02162-STANDALONE /
+      *      88 SO-Z02162-INLINE) -- REMEMBERS ACROSS THIS PROGRAM'S
+      *      OWN PSEUDO-CONVERSATIONAL TURNS WHETHER IT WAS ENTERED
+      *      FROM THE MENU (EIBCALEN = 0 ON THE VERY FIRST CALL) OR
+      *      AS A SIDE EFFECT OF A BOOKING SCREEN
+      ******************************************************************
+      *                  CHANGE LOG
+      *
+      *
+      *
+      *
+      ******************************************************************
+
+      ******************************************************************
+      *                        DATA DIVISION
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY DFHAID.
+           COPY ZZMP0233.
+           COPY ZZEC0215.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE T02TAB END-EXEC.
+           EXEC SQL INCLUDE T03TAB END-EXEC.
+       01 WS-ITER2    PIC S9(4) COMP VALUE 0.
+      * COMMAREA
+       01 WS-COMMAREA PIC X VALUE 'A'.
+       01 WS-EIBRESP-TEMP  PIC X(10) VALUE SPACE.
+       01 WS-SQLCODE-FORMAT             PIC -(5).
+       01 WS-SQLERRMC                   PIC X(70).
+      * CONSTANTS
+       01 CT-CONSTANTS.
+           05 CT-ERROR-ROUTINE                PIC X(8) VALUE 'Z02141'.
+           05 CT-THIS-PROGRAM-NAME            PIC X(8) VALUE 'Z02162'.
+           05 CT-FIRST-PROGRAM-NAME           PIC X(8) VALUE 'Z02131  '.
+           05 CT-FINAL-MESSAGE                PIC X(79)
+                                                 VALUE 'END OF PROGRAM'.
+           05 CT-MAX-MATCHES                  PIC S9(4) COMP VALUE 5.
+       01 SW-SWITCHES.
+           10 SW-SQLCODE                    PIC S9(5).
+               88 SO-SQLCODE-OK             VALUE  000   100.
+               88 SO-SQLCODE-NORMAL         VALUE 000.
+               88 SO-SQLCODE-NOT-FOUND      VALUE 100.
+           10 SW-STATEMENT-ID               PIC X(4).
+               88 SO-7001-PARA              VALUE '7001'.
+               88 SO-7002-PARA              VALUE '7002'.
+           05 SW-WHAT-TYPE-OF-FINAL                       PIC X.
+               88 SO-FINAL-WITH-COMMAREA                  VALUE 'C'.
+               88 SO-FINAL-TERMINATION                    VALUE 'F'.
+           05 SW-IF-CHOICE-VALID                          PIC X.
+               88 SO-CHOICE-VALID                         VALUE '1'.
+               88 SO-CHOICE-CANCELLED                     VALUE '2'.
+               88 SO-CHOICE-INVALID                       VALUE '3'.
+           05 SW-IF-SEARCH-MODE-VALID                     PIC X.
+               88 SO-SEARCH-MODE-VALID                    VALUE '1'.
+               88 SO-SEARCH-MODE-INVALID                  VALUE '2'.
+      * WS-Z02162-I-LIST-ON-SCREEN-FLAG, WS-Z02162-I-MATCH-COUNT AND
+      * WS-Z02162-I-MATCH-TABLE ARE NEW ZZEC0215 FIELDS -- THIS
+      * PROGRAM'S RESULT LIST HAS TO SURVIVE UNTIL THE USER'S CHOICE
+      * COMES BACK ON THE NEXT PSEUDO-CONVERSATIONAL TURN, SO IT IS
+      * CARRIED IN THE COMMAREA THE SAME WAY EVERY OTHER FIELD A
+      * PROGRAM NEEDS ACROSS ITS OWN TURNS IS (SEE WS-Z02141-I-ERROR-
+      * MESSAGE FOR THE SAME OCCURS-TABLE-IN-COMMAREA PATTERN)
+       01 WS-VARIABLES.
+           05 WS-LIKE-PATTERN               PIC X(52).
+           05 WS-CHOICE-NUMBER              PIC 9.
+      ******************************************************************
+      *                      PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS
+           PERFORM 3000-FINAL
+           .
+      ******************************************************************
+      *                     1000-INIT
+      ******************************************************************
+       1000-INIT.
+           PERFORM 1010-CHECK-IF-FIRST-TIME
+           .
+      ******************************************************************
+      *                  1005-CICS-IGNORE
+      ******************************************************************
+       1005-CICS-IGNORE.
+           EXEC CICS
+            IGNORE CONDITION ERROR
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
+           .
+      ******************************************************************
+      *                1010-CHECK-IF-FIRST-TIME
+      * WHEN CALLED FROM THE MENU DIRECTLY, EIBCALEN IS 0 (NO PRIOR
+      * COMMAREA) -- THAT IS THIS PROGRAM'S OWN SIGNAL THAT IT IS
+      * RUNNING STANDALONE RATHER THAN AS A SIDE EFFECT OF A BOOKING
+      * SCREEN, SINCE THOSE CALLERS ALWAYS PASS A FULL COMMAREA
+      ******************************************************************
+       1010-CHECK-IF-FIRST-TIME.
+           IF EIBCALEN = 0 THEN
+              PERFORM 1005-CICS-IGNORE
+              MOVE LOW-VALUES TO WS-ZZEC0215
+              SET SO-M-FIRST-WITHOUT TO TRUE
+              SET SO-Z02162-STANDALONE TO TRUE
+              MOVE CT-FIRST-PROGRAM-NAME TO WS-RETURN-CONTROL-PROGRAM
+           ELSE
+              MOVE DFHCOMMAREA TO WS-ZZEC0215
+           END-IF
+           .
+      ******************************************************************
+      *                      2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+           SET SO-FINAL-WITH-COMMAREA TO TRUE
+           EVALUATE TRUE
+           WHEN SO-M-FIRST-WITHOUT
+              PERFORM 2010-PROCESS-FIRST-TIME
+              SET SO-M-NOT-FIRST TO TRUE
+           WHEN SO-M-FIRST-WITH
+              PERFORM 2013-REDISPLAY-CURRENT-SCREEN
+              SET SO-M-NOT-FIRST TO TRUE
+           WHEN SO-M-NOT-FIRST
+              PERFORM 2020-PROCESS-NOT-FIRST-TIME
+           WHEN OTHER
+              PERFORM 2900-SEND-INVALID-CALL-MSG
+           END-EVALUATE
+           .
+      ******************************************************************
+      *              2013-REDISPLAY-CURRENT-SCREEN
+      * REACHED AFTER DISMISSING AN ERROR/INFO MESSAGE -- PUT THE USER
+      * BACK ON WHICHEVER OF THIS PROGRAM'S OWN SCREENS THEY WERE ON
+      ******************************************************************
+       2013-REDISPLAY-CURRENT-SCREEN.
+           IF SO-Z02162-LIST-ON-SCREEN THEN
+              PERFORM 2015-SEND-RESULT-LIST-SCREEN
+           ELSE
+              PERFORM 2011-SEND-SEARCH-PROMPT-SCREEN
+           END-IF
+           .
+      ******************************************************************
+      *                 2010-PROCESS-FIRST-TIME
+      ******************************************************************
+       2010-PROCESS-FIRST-TIME.
+           IF SO-Z02162-STANDALONE THEN
+              PERFORM 2011-SEND-SEARCH-PROMPT-SCREEN
+           ELSE
+              PERFORM 2012-RUN-SEARCH-FROM-CALLER
+           END-IF
+           .
+      ******************************************************************
+      *             2011-SEND-SEARCH-PROMPT-SCREEN
+      * STANDALONE MODE ONLY -- ASK THE CLERK WHICH TABLE TO SEARCH
+      * AND WHAT TEXT TO SEARCH FOR
+      ******************************************************************
+       2011-SEND-SEARCH-PROMPT-SCREEN.
+           MOVE LOW-VALUES TO MP0233O
+           SET SO-Z02162-PROMPT-ON-SCREEN TO TRUE
+           PERFORM 2100-SEND-THE-MAP
+           .
+      ******************************************************************
+      *             2012-RUN-SEARCH-FROM-CALLER
+      * INLINE MODE -- THE CALLING PROGRAM ALREADY TELLS US WHICH
+      * TABLE TO SEARCH (SO-CHECK-AIR-OIGIN/DESTINATION/COUNTRY) AND
+      * WHAT PHRASE THE USER TYPED THAT DIDN'T MATCH EXACTLY
+      ******************************************************************
+       2012-RUN-SEARCH-FROM-CALLER.
+           IF SO-CHECK-COUNTRY THEN
+              MOVE WS-SEARCHED-PHRASE-COUNTRY TO WS-LIKE-PATTERN
+              PERFORM 7002-SEARCH-COUNTRY-NAMES
+           ELSE
+              MOVE WS-SEARCHED-PHRASE-AIRPORT TO WS-LIKE-PATTERN
+              PERFORM 7001-SEARCH-AIRPORT-NAMES
+           END-IF
+           PERFORM 2015-SEND-RESULT-LIST-SCREEN
+           .
+      ******************************************************************
+      *              2015-SEND-RESULT-LIST-SCREEN
+      ******************************************************************
+       2015-SEND-RESULT-LIST-SCREEN.
+           MOVE LOW-VALUES TO MP0233O
+           IF WS-Z02162-I-MATCH-COUNT = 0 THEN
+              MOVE 'NO SIMILAR NAMES WERE FOUND' TO RESMSGO
+           ELSE
+              PERFORM 2016-MOVE-MATCHES-TO-SCREEN
+           END-IF
+           SET SO-Z02162-LIST-ON-SCREEN TO TRUE
+           PERFORM 2100-SEND-THE-MAP
+           .
+      ******************************************************************
+      *              2016-MOVE-MATCHES-TO-SCREEN
+      ******************************************************************
+       2016-MOVE-MATCHES-TO-SCREEN.
+           PERFORM VARYING WS-Z02162-I-MATCH-IDX FROM 1 BY 1
+                   UNTIL WS-Z02162-I-MATCH-IDX > WS-Z02162-I-MATCH-COUNT
+              MOVE WS-Z02162-I-MATCH-CODE(WS-Z02162-I-MATCH-IDX)
+                TO MCODEO(WS-Z02162-I-MATCH-IDX)
+              MOVE WS-Z02162-I-MATCH-NAME(WS-Z02162-I-MATCH-IDX)
+                TO MNAMEO(WS-Z02162-I-MATCH-IDX)
+           END-PERFORM
+           .
+      ******************************************************************
+      *                2100-SEND-THE-MAP
+      ******************************************************************
+       2100-SEND-THE-MAP.
+           EXEC CICS
+             SEND MAP('MP0233') MAPSET('MP0233')
+             FROM(MP0233O)
+             ERASE
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
+           .
+      ******************************************************************
+      *               2020-PROCESS-NOT-FIRST-TIME
+      ******************************************************************
+       2020-PROCESS-NOT-FIRST-TIME.
+           EVALUATE EIBAID
+             WHEN DFHENTER
+               IF SO-Z02162-LIST-ON-SCREEN THEN
+                  PERFORM 2030-PROCESS-CHOICE-INPUT
+               ELSE
+                  PERFORM 2040-PROCESS-SEARCH-PROMPT-INPUT
+               END-IF
+             WHEN DFHPF3
+               SET SO-FINAL-TERMINATION TO TRUE
+             WHEN OTHER
+               PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+               MOVE 'YOU HAVE PRESSED NO ACTION KEY '
+               TO WS-Z02141-I-ERROR-MESSAGE(1)
+               SET SO-Z02141-M-WITH TO TRUE
+               PERFORM 2300-CALL-ERROR-ROUTINE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *               2030-PROCESS-CHOICE-INPUT
+      ******************************************************************
+       2030-PROCESS-CHOICE-INPUT.
+           PERFORM 2031-RECEIVE-CHOICE-INPUT
+           PERFORM 2032-VALIDATE-CHOICE
+           EVALUATE TRUE
+           WHEN SO-CHOICE-VALID
+              PERFORM 2033-APPLY-CHOSEN-CODE
+              SET SO-FINAL-TERMINATION TO TRUE
+           WHEN SO-CHOICE-CANCELLED
+              SET SO-FINAL-TERMINATION TO TRUE
+           WHEN SO-CHOICE-INVALID
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'PLEASE CHOOSE A VALID ROW NUMBER' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *               2031-RECEIVE-CHOICE-INPUT
+      ******************************************************************
+       2031-RECEIVE-CHOICE-INPUT.
+           MOVE LOW-VALUES TO MP0233I
+           EXEC CICS
+           RECEIVE MAP('MP0233') MAPSET('MP0233')
+           INTO(MP0233I)
+           NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+           WHEN DFHRESP(NORMAL)
+              CONTINUE
+           WHEN DFHRESP(MAPFAIL)
+              CONTINUE
+           WHEN OTHER
+              PERFORM 2200-CHECK-EIBRESP
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                 2032-VALIDATE-CHOICE
+      ******************************************************************
+       2032-VALIDATE-CHOICE.
+           IF CHOICEI = SPACE OR LOW-VALUES THEN
+              SET SO-CHOICE-CANCELLED TO TRUE
+           ELSE
+              IF CHOICEI IS NUMERIC AND CHOICEI > ZERO
+                 AND CHOICEI NOT GREATER THAN
+                     WS-Z02162-I-MATCH-COUNT THEN
+                 MOVE CHOICEI TO WS-CHOICE-NUMBER
+                 SET SO-CHOICE-VALID TO TRUE
+              ELSE
+                 SET SO-CHOICE-INVALID TO TRUE
+              END-IF
+           END-IF
+           .
+      ******************************************************************
+      *                2033-APPLY-CHOSEN-CODE
+      * HAND THE CHOSEN CODE BACK THE SAME WAY THE CALLING PROGRAM
+      * ORIGINALLY EXPECTED IT -- OR, WHEN THIS PROGRAM IS RUNNING
+      * STANDALONE, JUST DISPLAY IT SINCE THERE IS NO BOOKING SCREEN
+      * TO HAND IT BACK TO
+      ******************************************************************
+       2033-APPLY-CHOSEN-CODE.
+           SET WS-Z02162-I-MATCH-IDX TO WS-CHOICE-NUMBER
+           IF SO-Z02162-STANDALONE THEN
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              STRING 'CODE: '
+                     WS-Z02162-I-MATCH-CODE(WS-Z02162-I-MATCH-IDX)
+                DELIMITED BY SIZE INTO WS-Z02141-I-ERROR-MESSAGE(1)
+              END-STRING
+              STRING 'NAME: '
+                     WS-Z02162-I-MATCH-NAME(WS-Z02162-I-MATCH-IDX)
+                DELIMITED BY SIZE INTO WS-Z02141-I-ERROR-MESSAGE(2)
+              END-STRING
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           ELSE
+              IF SO-CHECK-AIR-OIGIN THEN
+                 MOVE WS-Z02162-I-MATCH-CODE(WS-Z02162-I-MATCH-IDX)
+                   TO WS-Z02152-I-AIR-ORG
+              END-IF
+              IF SO-CHECK-AIR-DESTINATION THEN
+                 MOVE WS-Z02162-I-MATCH-CODE(WS-Z02162-I-MATCH-IDX)
+                   TO WS-Z02152-I-AIR-DES
+              END-IF
+              IF SO-CHECK-COUNTRY THEN
+                 MOVE WS-Z02162-I-MATCH-CODE(WS-Z02162-I-MATCH-IDX) TO
+                                         WS-Z02152-I-COUNTRY-IATA
+              END-IF
+              SET SO-M-FIRST-WITH TO TRUE
+           END-IF
+           .
+      ******************************************************************
+      *              2040-PROCESS-SEARCH-PROMPT-INPUT
+      * STANDALONE MODE ONLY -- THE CLERK TYPED A TABLE AND A PHRASE
+      * TO SEARCH ON THE FIRST SCREEN
+      ******************************************************************
+       2040-PROCESS-SEARCH-PROMPT-INPUT.
+           PERFORM 2041-RECEIVE-SEARCH-PROMPT-INPUT
+           PERFORM 2042-VALIDATE-SEARCH-MODE
+           IF SO-SEARCH-MODE-VALID THEN
+              MOVE PHRASEI TO WS-LIKE-PATTERN
+              IF MODEI = 'C' THEN
+                 PERFORM 7002-SEARCH-COUNTRY-NAMES
+              ELSE
+                 PERFORM 7001-SEARCH-AIRPORT-NAMES
+              END-IF
+              PERFORM 2015-SEND-RESULT-LIST-SCREEN
+           ELSE
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'TABLE MUST BE "A" (AIRPORT) OR "C" (COUNTRY) ' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-IF
+           .
+      ******************************************************************
+      *             2041-RECEIVE-SEARCH-PROMPT-INPUT
+      ******************************************************************
+       2041-RECEIVE-SEARCH-PROMPT-INPUT.
+           MOVE LOW-VALUES TO MP0233I
+           EXEC CICS
+           RECEIVE MAP('MP0233') MAPSET('MP0233')
+           INTO(MP0233I)
+           NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+           WHEN DFHRESP(NORMAL)
+              CONTINUE
+           WHEN DFHRESP(MAPFAIL)
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'PLEASE PROVIDE A TABLE AND A SEARCH PHRASE' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           WHEN OTHER
+              PERFORM 2200-CHECK-EIBRESP
+           END-EVALUATE
+           .
+      ******************************************************************
+      *               2042-VALIDATE-SEARCH-MODE
+      ******************************************************************
+       2042-VALIDATE-SEARCH-MODE.
+           EVALUATE MODEI
+           WHEN 'A'
+           WHEN 'C'
+              SET SO-SEARCH-MODE-VALID TO TRUE
+           WHEN OTHER
+              SET SO-SEARCH-MODE-INVALID TO TRUE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                    2200-CHECK-EIBRESP
+      ******************************************************************
+       2200-CHECK-EIBRESP.
+           EVALUATE EIBRESP
+           WHEN DFHRESP(NORMAL)
+              CONTINUE
+           WHEN DFHRESP(MAPFAIL)
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE ' YOU NEED TO PROVIDE  DATA '
+              TO WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           WHEN OTHER
+              DISPLAY 'UNKNOWN EIBERSP '
+              DISPLAY 'EIBRESP VALUE : ' EIBRESP
+              MOVE EIBRESP TO WS-EIBRESP-TEMP
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              STRING '  UNKNOWN EIBERSP '  'EIBRESP VALUE : '
+              WS-EIBRESP-TEMP
+              DELIMITED BY SIZE INTO WS-Z02141-I-ERROR-MESSAGE(1)
+              END-STRING
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                2400-INITIALIZE-ERROR-MESSAGE
+      ******************************************************************
+       2400-INITIALIZE-ERROR-MESSAGE.
+           PERFORM VARYING WS-ITER2 FROM 1 BY 1 UNTIL WS-ITER2 > 10
+             MOVE SPACE TO WS-Z02141-I-ERROR-MESSAGE(WS-ITER2)
+           END-PERFORM
+           .
+      ******************************************************************
+      *                  2300-CALL-ERROR-ROUTINE
+      ******************************************************************
+       2300-CALL-ERROR-ROUTINE.
+           SET SO-Z02141-I-FIRST-TIME TO TRUE
+           MOVE CT-THIS-PROGRAM-NAME TO WS-Z02141-I-CALLING-PROGRAM
+           MOVE WS-ZZEC0215 TO DFHCOMMAREA
+           EXEC CICS
+            XCTL PROGRAM(CT-ERROR-ROUTINE) COMMAREA(WS-ZZEC0215)
+           END-EXEC
+           .
+      ******************************************************************
+      *                2900-SEND-INVALID-CALL-MSG
+      ******************************************************************
+       2900-SEND-INVALID-CALL-MSG.
+           PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+           MOVE 'INVALID CALL ' TO WS-Z02141-I-ERROR-MESSAGE(1)
+           SET SO-Z02141-M-WITH TO TRUE
+           PERFORM 2300-CALL-ERROR-ROUTINE
+           .
+      ******************************************************************
+      *               7001-SEARCH-AIRPORT-NAMES
+      ******************************************************************
+       7001-SEARCH-AIRPORT-NAMES.
+           MOVE 0 TO WS-Z02162-I-MATCH-COUNT
+           STRING '%' WS-LIKE-PATTERN DELIMITED BY SPACE '%'
+             DELIMITED BY SIZE INTO WS-LIKE-PATTERN
+           END-STRING
+           EXEC SQL
+             DECLARE C-SIMILAR-AIRPORTS CURSOR FOR
+             SELECT AIRPORT_CODE, AIRPORT_FULL_NAME
+             FROM T02_AIRPORT_TABLE
+             WHERE AIRPORT_FULL_NAME LIKE :WS-LIKE-PATTERN
+             FETCH FIRST 5 ROWS ONLY
+           END-EXEC
+           EXEC SQL
+             OPEN C-SIMILAR-AIRPORTS
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              SET SO-7001-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           PERFORM 7003-FETCH-AIRPORT-MATCHES
+              UNTIL SQLCODE NOT = 0 OR
+                    WS-Z02162-I-MATCH-COUNT = CT-MAX-MATCHES
+           EXEC SQL
+             CLOSE C-SIMILAR-AIRPORTS
+           END-EXEC
+           .
+      ******************************************************************
+      *               7002-SEARCH-COUNTRY-NAMES
+      ******************************************************************
+       7002-SEARCH-COUNTRY-NAMES.
+           MOVE 0 TO WS-Z02162-I-MATCH-COUNT
+           STRING '%' WS-LIKE-PATTERN DELIMITED BY SPACE '%'
+             DELIMITED BY SIZE INTO WS-LIKE-PATTERN
+           END-STRING
+           EXEC SQL
+             DECLARE C-SIMILAR-COUNTRIES CURSOR FOR
+             SELECT COUNTRY_CODE, COUNTRY_NAME
+             FROM T03_COUNTRY_TABLE
+             WHERE COUNTRY_NAME LIKE :WS-LIKE-PATTERN
+             FETCH FIRST 5 ROWS ONLY
+           END-EXEC
+           EXEC SQL
+             OPEN C-SIMILAR-COUNTRIES
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              SET SO-7002-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           PERFORM 7004-FETCH-COUNTRY-MATCHES
+              UNTIL SQLCODE NOT = 0 OR
+                    WS-Z02162-I-MATCH-COUNT = CT-MAX-MATCHES
+           EXEC SQL
+             CLOSE C-SIMILAR-COUNTRIES
+           END-EXEC
+           .
+      ******************************************************************
+      *              7003-FETCH-AIRPORT-MATCHES
+      ******************************************************************
+       7003-FETCH-AIRPORT-MATCHES.
+           EXEC SQL
+             FETCH C-SIMILAR-AIRPORTS
+             INTO :T02-AIRPORT-CODE, :T02-AIRPORT-FULL-NAME
+           END-EXEC
+           IF SQLCODE = 0 THEN
+              ADD 1 TO WS-Z02162-I-MATCH-COUNT
+              MOVE T02-AIRPORT-CODE TO
+                         WS-Z02162-I-MATCH-CODE(WS-Z02162-I-MATCH-COUNT)
+              MOVE T02-AIRPORT-FULL-NAME-TEXT TO
+                         WS-Z02162-I-MATCH-NAME(WS-Z02162-I-MATCH-COUNT)
+           END-IF
+           .
+      ******************************************************************
+      *              7004-FETCH-COUNTRY-MATCHES
+      ******************************************************************
+       7004-FETCH-COUNTRY-MATCHES.
+           EXEC SQL
+             FETCH C-SIMILAR-COUNTRIES
+             INTO :T03-COUNTRY-CODE, :T03-COUNTRY-NAME
+           END-EXEC
+           IF SQLCODE = 0 THEN
+              ADD 1 TO WS-Z02162-I-MATCH-COUNT
+              MOVE T03-COUNTRY-CODE TO
+                         WS-Z02162-I-MATCH-CODE(WS-Z02162-I-MATCH-COUNT)
+              MOVE T03-COUNTRY-NAME-TEXT TO
+                         WS-Z02162-I-MATCH-NAME(WS-Z02162-I-MATCH-COUNT)
+           END-IF
+           .
+      ******************************************************************
+      *                       9000-DB2-ERROR
+      ******************************************************************
+       9000-DB2-ERROR.
+           MOVE SQLCODE TO WS-SQLCODE-FORMAT
+           MOVE SQLERRMC TO WS-SQLERRMC
+           PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+           MOVE 'DB2 ERROR ' TO  WS-Z02141-I-ERROR-MESSAGE(1)
+           STRING 'IN SATATEMENT: ' SW-STATEMENT-ID
+             DELIMITED BY SIZE
+             INTO WS-Z02141-I-ERROR-MESSAGE(2)
+           END-STRING
+           STRING 'SQLCODE: ' WS-SQLCODE-FORMAT
+             DELIMITED BY SIZE
+             INTO WS-Z02141-I-ERROR-MESSAGE(3)
+           END-STRING
+           STRING 'SQLERRMC: ' WS-SQLERRMC
+             DELIMITED BY SIZE
+             INTO WS-Z02141-I-ERROR-MESSAGE(4)
+           END-STRING
+           SET SO-Z02141-M-WITH TO TRUE
+           PERFORM 2300-CALL-ERROR-ROUTINE
+           .
+      ******************************************************************
+      *                     3000-FINAL
+      ******************************************************************
+       3000-FINAL.
+           EVALUATE TRUE
+           WHEN SO-FINAL-WITH-COMMAREA
+              PERFORM 3001-RETURN-WITH-TRANSID
+           WHEN SO-FINAL-TERMINATION
+              PERFORM 3002-RETURN-TO-CALLING-PROGRAM
+           WHEN OTHER
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE ' 3000 PARA ERROR SHOULDNT HAPPEN  '
+              TO WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                    3001-RETURN-WITH-TRANSID
+      ******************************************************************
+       3001-RETURN-WITH-TRANSID.
+           MOVE WS-ZZEC0215 TO DFHCOMMAREA
+           EXEC CICS
+               RETURN TRANSID('0227') COMMAREA(WS-ZZEC0215)
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
+           .
+      ******************************************************************
+      *                 3002-RETURN-TO-CALLING-PROGRAM
+      ******************************************************************
+       3002-RETURN-TO-CALLING-PROGRAM.
+           MOVE WS-ZZEC0215 TO DFHCOMMAREA
+           IF SO-Z02162-STANDALONE THEN
+              EXEC CICS
+                 XCTL PROGRAM(WS-RETURN-CONTROL-PROGRAM)
+                    COMMAREA(WS-ZZEC0215) LENGTH(0)
+              END-EXEC
+           ELSE
+              EXEC CICS
+                 XCTL PROGRAM(WS-RETURN-CONTROL-PROGRAM)
+                    COMMAREA(WS-ZZEC0215)
+              END-EXEC
+           END-IF
+           PERFORM 2200-CHECK-EIBRESP
+           .
