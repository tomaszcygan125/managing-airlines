@@ -27,6 +27,28 @@
       * BE ) AFTER PRESSING ENTER ALL FLIGHTS "TO" AND "FROM" WILL     *
       * BE INSERTED INTO THE DATABASE                                  *
       *                                                                *
+      ******************************************************************
+      *                         CHANGE LOG                              
+      *                                                                 
+      *  2026-08-09  A FLIGHT CAN NOW CARRY AN OPTIONAL MARKETING/      
+      *              CODESHARE AIRLINE ALONGSIDE THE OPERATING CARRIER  
+      *              7011-CHECK-AIRLINE VALIDATES. NEW MAP FIELD ADDED  
+      *              TO ZZMP0229/MP0229 AND ZZMP0230/MP0230 FOR THIS:   
+      *              MRKTAIRI (OPTIONAL MARKETING AIRLINE NAME, LEFT    
+      *              BLANK WHEN THE FLIGHT IS NOT A CODESHARE). NEW     
+      *              COMMAREA FIELD ADDED TO ZZEC0215 FOR THIS:         
+      *              WS-Z02302-MARKETING-AIRLINE-NAME. NEW COLUMN       
+      *              ADDED TO T05_FLIGHT_TABLE FOR THIS:                
+      *              MARKETING_AIRLINE_CODE (SPACES WHEN NOT A          
+      *              CODESHARE)                                         
+      *                                                                 
+      *  2026-08-09  7023-CHECK-PLANE-AVAILABILITY'S OVERLAP QUERY      
+      *              ONLY EXCLUDED CT-CANCELED-FLIGHT-STATUS, BUT A     
+      *              FLIGHT IS TAKEN OFF THE SCHEDULE THROUGH           
+      *              CT-DELETED-FLIGHT-STATUS (SEE Z02232), NOT         
+      *              'CANCELED' -- THE QUERY NOW EXCLUDES BOTH, SO A    
+      *              DELETED FLIGHT'S OLD TIMESLOT NO LONGER FALSELY    
+      *              DOUBLE-BOOKS THE PLANE                             
       ******************************************************************
        DATA DIVISION.                                                   
        WORKING-STORAGE SECTION.                                         
@@ -34,86 +56,92 @@
            COPY ZZMP0228.                                               
            COPY ZZMP0229.                                               
            COPY ZZMP0230.                                               
-           COPY ZZEC0215.                                            
-           COPY ZZEC0243.                                            
-           COPY DFHBMSCA.                                            
+           COPY ZZEC0215.                                               
+           COPY ZZEC0243.                                               
+           COPY DFHBMSCA.                                               
                                                                      
-           EXEC SQL INCLUDE SQLCA END-EXEC.                          
-           EXEC SQL INCLUDE T02TAB END-EXEC.                         
-           EXEC SQL INCLUDE T08TAB END-EXEC.                         
-           EXEC SQL INCLUDE T07TAB END-EXEC.                         
-           EXEC SQL INCLUDE T01TAB END-EXEC.                         
-           EXEC SQL INCLUDE T05TAB END-EXEC.                         
-           EXEC SQL INCLUDE T20TAB END-EXEC.                         
-           EXEC SQL INCLUDE T10TAB END-EXEC.                         
-           EXEC SQL INCLUDE T22TAB END-EXEC.                         
-      * CURSOR WILL RETURN RESULT SET WITH ALL DAYS                  
-      * IN GIVEN RANGE, IN GIVEN DAY OF WEEK                         
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             
+           EXEC SQL INCLUDE T02TAB END-EXEC.                            
+           EXEC SQL INCLUDE T08TAB END-EXEC.                            
+           EXEC SQL INCLUDE T07TAB END-EXEC.                            
+           EXEC SQL INCLUDE T01TAB END-EXEC.                            
+           EXEC SQL INCLUDE T05TAB END-EXEC.                            
+           EXEC SQL INCLUDE T20TAB END-EXEC.                            
+           EXEC SQL INCLUDE T10TAB END-EXEC.                            
+           EXEC SQL INCLUDE T22TAB END-EXEC.                            
+           EXEC SQL INCLUDE T24TAB END-EXEC.                            
+      * CURSOR WILL RETURN RESULT SET WITH ALL DAYS                     
+      * IN GIVEN RANGE, IN GIVEN DAY OF WEEK                            
                                                                      
-           EXEC SQL                                                  
-             DECLARE C-NAME CURSOR                                   
-             FOR                                                     
-             SELECT DATE_VALUE  ,                                    
-                    DATE_VALUE   + 1 DAY                             
-             FROM T21_DATES                                          
-             WHERE DATE_VALUE >= :WS-Z02302-START-DATE AND           
-             DATE_VALUE   <= :WS-Z02302-END-DATE                     
-                           AND                                       
-             DAYOFWEEK(DATE_VALUE) IN (:WS-MON, :WS-TUE, :WS-WED,    
-                            :WS-THU, :WS-FRI, :WS-SAT, :WS-SUN)      
-             FOR FETCH ONLY                                          
-           END-EXEC                                                  
-      * DB2 HANDLING VARIABLES                                       
-       01 WS-DB2-ERROR.                                              
-           10 SW-SQLCODE                    PIC S9(5).               
-               88 SO-SQLCODE-OK             VALUE  000   100.        
-               88 SO-SQLCODE-NORMAL         VALUE 000.               
-               88 SO-SQLCODE-NOT-FOUND      VALUE 100.               
-           10 WS-SQLERRMC                   PIC X(70).               
-           10 SQLCODE-FORMAT                PIC -(5).         
-           10 SW-STATEMENT-ID               PIC X(4).         
-               88 SO-7100-PARA              VALUE '7100'.     
-               88 SO-7200-PARA              VALUE '7200'.     
-               88 SO-7300-PARA              VALUE '7300'.     
-               88 SO-7400-PARA              VALUE '7400'.     
-               88 SO-7500-PARA              VALUE '7500'.     
-               88 SO-7600-PARA              VALUE '7600'.     
-               88 SO-7001-PARA              VALUE '7001'.     
-               88 SO-7002-PARA              VALUE '7002'.     
-               88 SO-7003-PARA              VALUE '7003'.     
-               88 SO-7004-PARA              VALUE '7004'.     
-               88 SO-7005-PARA              VALUE '7005'.     
-               88 SO-7006-PARA              VALUE '7006'.     
-               88 SO-7007-PARA              VALUE '7007'.     
-               88 SO-7008-PARA              VALUE '7008'.     
-               88 SO-7009-PARA              VALUE '7009'.     
-               88 SO-7010-PARA              VALUE '7010'.     
-               88 SO-7011-PARA              VALUE '7011'.     
-               88 SO-7012-PARA              VALUE '7012'.     
-               88 SO-7013-PARA              VALUE '7013'.     
-               88 SO-7014-PARA              VALUE '7014'.     
-               88 SO-7015-PARA              VALUE '7015'.     
-               88 SO-7016-PARA              VALUE '7016'.     
-               88 SO-7017-PARA              VALUE '7017'.     
-               88 SO-7018-PARA              VALUE '7018'.     
-               88 SO-7019-PARA              VALUE '7019'.     
-               88 SO-7020-PARA              VALUE '7020'.     
-               88 SO-7021-PARA              VALUE '7021'.     
-               88 SO-7022-PARA              VALUE '7022'.     
-               88 SO-7023-PARA              VALUE '7023'.     
-               88 SO-7024-PARA              VALUE '7024'.     
-               88 SO-7025-PARA              VALUE '7025'.     
-               88 SO-7026-PARA              VALUE '7026'.     
-               88 SO-7101-PARA              VALUE '7101'.     
-               88 SO-7102-PARA              VALUE '7102'.     
+           EXEC SQL                                                     
+             DECLARE C-NAME CURSOR                                      
+             FOR                                                        
+             SELECT DATE_VALUE  ,                                       
+                    DATE_VALUE   + 1 DAY                                
+             FROM T21_DATES                                             
+             WHERE DATE_VALUE >= :WS-Z02302-START-DATE AND              
+             DATE_VALUE   <= :WS-Z02302-END-DATE                        
+                           AND                                          
+             DAYOFWEEK(DATE_VALUE) IN (:WS-MON, :WS-TUE, :WS-WED,       
+                            :WS-THU, :WS-FRI, :WS-SAT, :WS-SUN)         
+             FOR FETCH ONLY                                             
+           END-EXEC                                                     
+      * DB2 HANDLING VARIABLES                                          
+       01 WS-DB2-ERROR.                                                 
+           10 SW-SQLCODE                    PIC S9(5).                  
+               88 SO-SQLCODE-OK             VALUE  000   100.           
+               88 SO-SQLCODE-NORMAL         VALUE 000.                  
+               88 SO-SQLCODE-NOT-FOUND      VALUE 100.                  
+           10 WS-SQLERRMC                   PIC X(70).                  
+           10 SQLCODE-FORMAT                PIC -(5).                   
+           10 SW-STATEMENT-ID               PIC X(4).                   
+               88 SO-7100-PARA              VALUE '7100'.               
+               88 SO-7200-PARA              VALUE '7200'.               
+               88 SO-7300-PARA              VALUE '7300'.               
+               88 SO-7400-PARA              VALUE '7400'.               
+               88 SO-7500-PARA              VALUE '7500'.               
+               88 SO-7600-PARA              VALUE '7600'.               
+               88 SO-7001-PARA              VALUE '7001'.               
+               88 SO-7002-PARA              VALUE '7002'.               
+               88 SO-7003-PARA              VALUE '7003'.               
+               88 SO-7004-PARA              VALUE '7004'.               
+               88 SO-7005-PARA              VALUE '7005'.               
+               88 SO-7006-PARA              VALUE '7006'.               
+               88 SO-7007-PARA              VALUE '7007'.               
+               88 SO-7008-PARA              VALUE '7008'.               
+               88 SO-7009-PARA              VALUE '7009'.               
+               88 SO-7010-PARA              VALUE '7010'.               
+               88 SO-7011-PARA              VALUE '7011'.               
+               88 SO-7012-PARA              VALUE '7012'.               
+               88 SO-7013-PARA              VALUE '7013'.               
+               88 SO-7014-PARA              VALUE '7014'.               
+               88 SO-7015-PARA              VALUE '7015'.               
+               88 SO-7016-PARA              VALUE '7016'.               
+               88 SO-7017-PARA              VALUE '7017'.               
+               88 SO-7018-PARA              VALUE '7018'.               
+               88 SO-7019-PARA              VALUE '7019'.               
+               88 SO-7020-PARA              VALUE '7020'.               
+               88 SO-7021-PARA              VALUE '7021'.               
+               88 SO-7022-PARA              VALUE '7022'.               
+               88 SO-7023-PARA              VALUE '7023'.               
+               88 SO-7024-PARA              VALUE '7024'.               
+               88 SO-7025-PARA              VALUE '7025'.               
+               88 SO-7026-PARA              VALUE '7026'.               
+               88 SO-7101-PARA              VALUE '7101'.               
+               88 SO-7102-PARA              VALUE '7102'.               
                88 SO-7103-PARA              VALUE '7103'.               
                88 SO-7104-PARA              VALUE '7104'.               
                88 SO-7099-PARA              VALUE '7099'.               
                88 SO-7105-PARA              VALUE '7105'.               
                88 SO-7106-PARA              VALUE '7106'.               
+               88 SO-9050-PARA              VALUE '9050'.               
+       01 WS-LOG-FIELDS.                                                
+           05 WS-LOG-ACTION-TEXT            PIC X(20).                  
+           05 WS-LOG-ENTITY-KEY             PIC X(20).                  
        01 CT-CONSTANTS.                                                 
            05 CT-ONE-MINUTE                  PIC S9(4) COMP VALUE 1.    
            05 CT-24-HOURS                    PIC S9(4) COMP VALUE 1440. 
+           05 CT-MAX-BOOKING-HORIZON-DAYS    PIC S9(4) COMP VALUE 330.  
            05 CT-EARTCH-RADIUS               PIC S9(4) COMP VALUE 6371. 
            05 CT-FIRST-PROG-NAME             PIC X(8) VALUE 'Z02131  '. 
            05 CT-QUEUE-NAME                  PIC X(8) VALUE '02X14'.    
@@ -135,193 +163,216 @@
            05 CT-SCHEDULED-STATUS.                                      
               49 CT-SCHEDULED-STATUS-LEN PIC S9(4) COMP VALUE 6.        
               49 CT-SCHEDULED-STATUS-TEXT PIC X(15) VALUE 'NORMAL'.     
+           05 CT-CANCELED-FLIGHT-STATUS.                                
+              49 CT-CANCELED-FLIGHT-STATUS-LEN PIC S9(4) COMP VALUE 8.  
+              49 CT-CANCELED-FLIGHT-STATUS-TEXT PIC X(15)               
+                                                VALUE 'CANCELED'.       
+           05 CT-DELETED-FLIGHT-STATUS.                                 
+              49 CT-DELETED-FLIGHT-STATUS-LEN PIC S9(4) COMP VALUE 7.   
+              49 CT-DELETED-FLIGHT-STATUS-TEXT PIC X(15)                
+                                                VALUE 'DELETED'.        
        01 SW-SWITCHES.                                                  
            05 SW-IF-GO-BACK-TO-FIRST          PIC X.                    
                88 SO-GO-TO-FIRST-PROG         VALUE '1'.                
                88 SO-NOT-GO-TO-FIRST          VALUE '2'.                
+           05 SW-IF-ON-SCHEDULE-PREVIEW       PIC X.                    
+               88 SO-ON-SCHEDULE-PREVIEW      VALUE 'Y'.                
+               88 SO-NOT-ON-SCHEDULE-PREVIEW  VALUE 'N'.                
+           05 SW-IF-BEYOND-BOOKING-HORIZON    PIC X.                    
+               88 SO-BEYOND-BOOKING-HORIZON   VALUE 'Y'.                
+               88 SO-WITHIN-BOOKING-HORIZON   VALUE 'N'.                
            05 SW-RUN-FIRST-TIME               PIC X.                    
                88 SO-RUN-FIRST-TIME-WITH      VALUE 'F'.                
                88 SO-RUN-FIRST-TIME-WITHOUT   VALUE 'N'.                
-               88 SO-RUN-NOT-FIRST-TIME       VALUE 'C'.             
-           05 SW-WHAT-TYPE-OF-END             PIC X.                 
-               88 SO-GO-TO-PREVIOUS-PROGRAM   VALUE '1'.             
-               88 SO-FINAL-WITH-COMMAREA      VALUE '2'.             
-           05 SW-IF-AIRPORT-ORIGIN-EMPTY      PIC X.                 
-               88 SO-AIR-ORG-EMPTY            VALUE 'Y'.             
-               88 SO-AIR-ORG-NOT-EMPTY        VALUE 'N'.             
-           05 SW-IF-AIRPORT-DES-EMPTY         PIC X.                 
-               88 SO-AIR-DES-EMPTY            VALUE 'Y'.             
-               88 SO-AIR-DES-NOT-EMPTY        VALUE 'N'.             
-           05 SW-IF-DAPARTURE-DATE-EMPTY      PIC X.                 
-               88 SO-DATE-D-EMPTY             VALUE 'Y'.             
-               88 SO-DATE-D-NOT-EMPTY         VALUE 'N'.             
-           05 SW-IF-RETURN-DATE-EMPTY         PIC X.                 
-               88 SO-DATE-R-EMPTY             VALUE 'Y'.             
-               88 SO-DATE-R-NOT-EMPTY         VALUE 'N'.             
-           05 SW-IF-TICKET-NUMBER-EMPTY       PIC X.                 
-               88 SO-TIC-NUM-EMPTY            VALUE 'Y'.             
-               88 SO-TIC-NUM-NOT-EMPTY        VALUE 'N'.             
-           05 SW-IF-ONE-WAY-FLAG-EMPTY        PIC X.                 
-               88 SO-ONE-WAY-EMPTY            VALUE 'Y'.             
-               88 SO-ONE-WAY-NOT-EMPTY        VALUE 'N'.             
-           05 SW-IF-DIRECT-FLIGHT-FLAG-EMPTY  PIC X.                 
-               88 SO-DIRECT-EMPTY             VALUE 'Y'.             
-               88 SO-DIRECT-NOT-EMPTY         VALUE 'N'.             
+               88 SO-RUN-NOT-FIRST-TIME       VALUE 'C'.                
+           05 SW-WHAT-TYPE-OF-END             PIC X.                    
+               88 SO-GO-TO-PREVIOUS-PROGRAM   VALUE '1'.                
+               88 SO-FINAL-WITH-COMMAREA      VALUE '2'.                
+           05 SW-IF-AIRPORT-ORIGIN-EMPTY      PIC X.                    
+               88 SO-AIR-ORG-EMPTY            VALUE 'Y'.                
+               88 SO-AIR-ORG-NOT-EMPTY        VALUE 'N'.                
+           05 SW-IF-AIRPORT-DES-EMPTY         PIC X.                    
+               88 SO-AIR-DES-EMPTY            VALUE 'Y'.                
+               88 SO-AIR-DES-NOT-EMPTY        VALUE 'N'.                
+           05 SW-IF-DAPARTURE-DATE-EMPTY      PIC X.                    
+               88 SO-DATE-D-EMPTY             VALUE 'Y'.                
+               88 SO-DATE-D-NOT-EMPTY         VALUE 'N'.                
+           05 SW-IF-RETURN-DATE-EMPTY         PIC X.                    
+               88 SO-DATE-R-EMPTY             VALUE 'Y'.                
+               88 SO-DATE-R-NOT-EMPTY         VALUE 'N'.                
+           05 SW-IF-TICKET-NUMBER-EMPTY       PIC X.                    
+               88 SO-TIC-NUM-EMPTY            VALUE 'Y'.                
+               88 SO-TIC-NUM-NOT-EMPTY        VALUE 'N'.                
+           05 SW-IF-ONE-WAY-FLAG-EMPTY        PIC X.                    
+               88 SO-ONE-WAY-EMPTY            VALUE 'Y'.                
+               88 SO-ONE-WAY-NOT-EMPTY        VALUE 'N'.                
+           05 SW-IF-DIRECT-FLIGHT-FLAG-EMPTY  PIC X.                    
+               88 SO-DIRECT-EMPTY             VALUE 'Y'.                
+               88 SO-DIRECT-NOT-EMPTY         VALUE 'N'.                
                                                                      
-           05 SW-IF-TICKET-NUMBER-VALID       PIC X.                 
-               88 SO-TICKET-NUMBER-VALID      VALUE 'Y'.             
-               88 SO-TICKET-NUMBER-INVALID    VALUE 'N'.             
+           05 SW-IF-TICKET-NUMBER-VALID       PIC X.                    
+               88 SO-TICKET-NUMBER-VALID      VALUE 'Y'.                
+               88 SO-TICKET-NUMBER-INVALID    VALUE 'N'.                
                                                                      
-           05 SW-IF-ONE-WAY-VALID             PIC X.                 
-               88 SO-ONE-WAY-VALID            VALUE 'Y'.             
-               88 SO-ONE-WAY-INVALID          VALUE 'N'.             
+           05 SW-IF-ONE-WAY-VALID             PIC X.                    
+               88 SO-ONE-WAY-VALID            VALUE 'Y'.                
+               88 SO-ONE-WAY-INVALID          VALUE 'N'.                
                                                                      
-           05 SW-IF-DIRECT-VALID             PIC X.                  
-               88 SO-DIRECT-VALID            VALUE 'Y'.              
-               88 SO-DIRECT-INVALID          VALUE 'N'.          
-           05 SW-IF-USER-AIRPORT-3-CHAR      PIC X.              
-               88 SO-USER-AIRPORT-3-CHAR     VALUE 'Y'.          
-               88 SO-USER-AIRPORT-NOT-3-CHAR VALUE 'N'.          
-           05 SW-IF-VALID-IATA               PIC X.              
-               88 SO-VALID-IATA              VALUE 'Y'.          
-               88 SO-INVALID-IATA            VALUE 'N'.          
-           05 SW-IF-VALID-TIME-CHECK         PIC X.              
-               88 SO-TIME-CHECK-INVALID      VALUE 'Y'.          
-               88 SO-TIME-CHECK-VALID        VALUE 'N'.          
-           05 SW-IF-VALID-FULL-NAME          PIC X.              
-               88 SO-VALID-NAME              VALUE 'Y'.          
-               88 SO-INVALID-NAME            VALUE 'N'.          
-           05 SW-IF-PLANE-VALID             PIC X.               
-               88 SO-PLANE-INVALID           VALUE 'Y'.          
-               88 SO-PLANE-VALID             VALUE 'N'.          
-           05 SW-IF-TIME-IS-VALID           PIC X.               
-               88 SO-TIME-IS-VALID           VALUE 'Y'.          
-               88 SO-TIME-IS-INVALID         VALUE 'N'.          
-           05 SW-IF-MODEL-NAME-VALID        PIC X.               
-               88 SO-MODEL-NAME-INVALID      VALUE 'Y'.          
-               88 SO-MODEL-NAME-VALID        VALUE 'N'.          
-           05 SW-IF-TRANSLATION-OK          PIC X.               
-               88 SO-TRANSLATION-FALIED     VALUE 'Y'.           
-               88 SO-TRANSLATION-SUCCESS    VALUE 'N'.           
-           05 SW-IF-VALID-WEEK-DAY          PIC X.               
-               88 SO-VALID-WEEK-DAY         VALUE 'Y'.           
-               88 SO-SKIP-THIS-DAY          VALUE 'N'.           
-           05 SW-IF-ARRIVAL-SAME-DAY        PIC X.               
-               88 SO-ARRIVAL-IS-SAME-DAY    VALUE '1'.           
-               88 SO-ARRIVAL-IS-NEXT-DAY    VALUE '2'.           
-           05 SW-IF-END-OF-CURSOR           PIC X.               
-               88 SO-END-OF-CURSOR-DATA     VALUE '1'.           
-               88 SO-NOT-END-OF-CURSOR-DATA VALUE '2'.           
-           05 SW-IF-FIRST-FLIGHT-NUMBER     PIC X.               
-               88 SO-FIRST-FLIGHT-NUMBER    VALUE '1'.           
-               88 SO-NOT-FIRST-FLIGHT-NUMBER VALUE '2'.               
-           05 SW-IF-END-OF-QUEUE-DATA       PIC X.                    
-               88 SO-NOT-END-OF-QUEUE-DATA  VALUE '1'.                
-               88 SO-END-OF-QUEUE-DATA       VALUE '2'.               
-      * PROGRAM VARIABLES                                             
-       01 WS-VARIABLES.                                               
-          05 WS-FIRST-CHOICE                         PIC X.           
-          05 WS-SECOND-CHOICE                        PIC X.           
-          05 WS-TEMP-TIMEZONE.                                        
-             10 WS-TIMEZONE-HOUR-AND-SIGN.                            
-              15 WS-TIMEZONE-SIGN                    PIC X.           
-              15 WS-TIMEZONE-HOUR                    PIC X(2).        
-             10 WS-TIMEZONE-FILLER                  PIC X.            
-             10 WS-TIMEZONE-MINUTE                  PIC X(2).         
+           05 SW-IF-DIRECT-VALID             PIC X.                     
+               88 SO-DIRECT-VALID            VALUE 'Y'.                 
+               88 SO-DIRECT-INVALID          VALUE 'N'.                 
+           05 SW-IF-USER-AIRPORT-3-CHAR      PIC X.                     
+               88 SO-USER-AIRPORT-3-CHAR     VALUE 'Y'.                 
+               88 SO-USER-AIRPORT-NOT-3-CHAR VALUE 'N'.                 
+           05 SW-IF-VALID-IATA               PIC X.                     
+               88 SO-VALID-IATA              VALUE 'Y'.                 
+               88 SO-INVALID-IATA            VALUE 'N'.                 
+           05 SW-IF-VALID-TIME-CHECK         PIC X.                     
+               88 SO-TIME-CHECK-INVALID      VALUE 'Y'.                 
+               88 SO-TIME-CHECK-VALID        VALUE 'N'.                 
+           05 SW-IF-VALID-FULL-NAME          PIC X.                     
+               88 SO-VALID-NAME              VALUE 'Y'.                 
+               88 SO-INVALID-NAME            VALUE 'N'.                 
+           05 SW-IF-PLANE-VALID             PIC X.                      
+               88 SO-PLANE-INVALID           VALUE 'Y'.                 
+               88 SO-PLANE-VALID             VALUE 'N'.                 
+           05 SW-IF-PLANE-AVAILABLE         PIC X.                      
+               88 SO-PLANE-DOUBLE-BOOKED     VALUE 'Y'.                 
+               88 SO-PLANE-AVAILABLE         VALUE 'N'.                 
+           05 SW-IF-TIME-IS-VALID           PIC X.                      
+               88 SO-TIME-IS-VALID           VALUE 'Y'.                 
+               88 SO-TIME-IS-INVALID         VALUE 'N'.                 
+           05 SW-IF-MODEL-NAME-VALID        PIC X.                      
+               88 SO-MODEL-NAME-INVALID      VALUE 'Y'.                 
+               88 SO-MODEL-NAME-VALID        VALUE 'N'.                 
+           05 SW-IF-TRANSLATION-OK          PIC X.                      
+               88 SO-TRANSLATION-FALIED     VALUE 'Y'.                  
+               88 SO-TRANSLATION-SUCCESS    VALUE 'N'.                  
+           05 SW-IF-VALID-WEEK-DAY          PIC X.                      
+               88 SO-VALID-WEEK-DAY         VALUE 'Y'.                  
+               88 SO-SKIP-THIS-DAY          VALUE 'N'.                  
+           05 SW-IF-ARRIVAL-SAME-DAY        PIC X.                      
+               88 SO-ARRIVAL-IS-SAME-DAY    VALUE '1'.                  
+               88 SO-ARRIVAL-IS-NEXT-DAY    VALUE '2'.                  
+           05 SW-IF-END-OF-CURSOR           PIC X.                      
+               88 SO-END-OF-CURSOR-DATA     VALUE '1'.                  
+               88 SO-NOT-END-OF-CURSOR-DATA VALUE '2'.                  
+           05 SW-IF-FIRST-FLIGHT-NUMBER     PIC X.                      
+               88 SO-FIRST-FLIGHT-NUMBER    VALUE '1'.                  
+               88 SO-NOT-FIRST-FLIGHT-NUMBER VALUE '2'.                 
+           05 SW-IF-END-OF-QUEUE-DATA       PIC X.                      
+               88 SO-NOT-END-OF-QUEUE-DATA  VALUE '1'.                  
+               88 SO-END-OF-QUEUE-DATA       VALUE '2'.                 
+      * PROGRAM VARIABLES                                               
+       01 WS-VARIABLES.                                                 
+          05 WS-FIRST-CHOICE                         PIC X.             
+          05 WS-SECOND-CHOICE                        PIC X.             
+          05 WS-TEMP-TIMEZONE.                                          
+             10 WS-TIMEZONE-HOUR-AND-SIGN.                              
+              15 WS-TIMEZONE-SIGN                    PIC X.             
+              15 WS-TIMEZONE-HOUR                    PIC X(2).          
+             10 WS-TIMEZONE-FILLER                  PIC X.              
+             10 WS-TIMEZONE-MINUTE                  PIC X(2).           
                                                                       
-          05 WS-DUMMY                      PIC X VALUE SPACE.         
-          05 WS-HOUR-OFFSET                PIC S9(4) COMP VALUE 0.    
-          05 WS-MINUTE-OFFSET              PIC S9(4) COMP VALUE 0.    
-          05 WS-HOUR-OFFSET-TEMP           PIC X(10) VALUE SPACE.     
-          05 WS-MINUTE-OFFSET-TEMP         PIC X(10) VALUE SPACE.     
-          05 WS-MODIFIED-TIMESTAMP         PIC X(26).                 
-          05 WS-MODIFIED-TIMESTAMP-OUT     PIC X(26).                 
-          05 WS-WHAT-RECORD-TO-READ        PIC S9(4) COMP VALUE 0.    
-          05  WS-TEMP-AIRPORT              PIC X(50).                 
-          05  WS-MON                       PIC S9(9) COMP VALUE 0.    
-          05  WS-TUE                       PIC S9(9) COMP VALUE 0.    
-          05  WS-WED                       PIC S9(9) COMP VALUE 0.    
-          05  WS-THU                       PIC S9(9) COMP VALUE 0.    
-          05  WS-FRI                       PIC S9(9) COMP VALUE 0.    
-          05  WS-SAT                       PIC S9(9) COMP VALUE 0.    
-          05  WS-SUN                       PIC S9(9) COMP VALUE 0.    
+          05 WS-DUMMY                      PIC X VALUE SPACE.           
+          05 WS-HOUR-OFFSET                PIC S9(4) COMP VALUE 0.      
+          05 WS-MINUTE-OFFSET              PIC S9(4) COMP VALUE 0.      
+          05 WS-HOUR-OFFSET-TEMP           PIC X(10) VALUE SPACE.       
+          05 WS-MINUTE-OFFSET-TEMP         PIC X(10) VALUE SPACE.       
+          05 WS-MODIFIED-TIMESTAMP         PIC X(26).                   
+          05 WS-MODIFIED-TIMESTAMP-OUT     PIC X(26).                   
+          05 WS-TZ-REFERENCE-DATE          PIC X(10).                   
+          05 WS-TZ-REFERENCE-MMDD          PIC X(4).                    
+          05 WS-WHAT-RECORD-TO-READ        PIC S9(4) COMP VALUE 0.      
+          05  WS-TEMP-AIRPORT              PIC X(50).                   
+          05  WS-MON                       PIC S9(9) COMP VALUE 0.      
+          05  WS-TUE                       PIC S9(9) COMP VALUE 0.      
+          05  WS-WED                       PIC S9(9) COMP VALUE 0.      
+          05  WS-THU                       PIC S9(9) COMP VALUE 0.      
+          05  WS-FRI                       PIC S9(9) COMP VALUE 0.      
+          05  WS-SAT                       PIC S9(9) COMP VALUE 0.      
+          05  WS-SUN                       PIC S9(9) COMP VALUE 0.      
                                                                       
-          05  WS-TOMORROW-DATE             PIC X(10).                 
-          05  WS-CURRENT-DATE              PIC X(10).                 
-          05 WS-USER-DAYS.                                            
-              10 WS-USER-DAYS-SUN          PIC XX.                    
-              10 WS-USER-DAYS-MON          PIC XX.                     
-              10 WS-USER-DAYS-TUE          PIC XX.                     
-              10 WS-USER-DAYS-WED          PIC XX.                     
-              10 WS-USER-DAYS-THU          PIC XX.                     
-              10 WS-USER-DAYS-FRI          PIC XX.                     
-              10 WS-USER-DAYS-SAT          PIC XX.                     
-              10 WS-FINAL-VALUE            PIC X VALUE '0'.            
-          05 WS-TIME-VARIABLES.                                        
-              10 WS-TEMP-HOUR1             PIC 99 VALUE 0.             
-              10 WS-TEMP-HOUR2             PIC 99 VALUE 0.             
-              10 WS-TEMP-MINUTE1           PIC 99 VALUE 0.             
-              10 WS-TEMP-MINUTE2           PIC 99 VALUE 0.             
+          05  WS-TOMORROW-DATE             PIC X(10).                   
+          05  WS-CURRENT-DATE              PIC X(10).                   
+          05 WS-USER-DAYS.                                              
+              10 WS-USER-DAYS-SUN          PIC XX.                      
+              10 WS-USER-DAYS-MON          PIC XX.                      
+              10 WS-USER-DAYS-TUE          PIC XX.                      
+              10 WS-USER-DAYS-WED          PIC XX.                      
+              10 WS-USER-DAYS-THU          PIC XX.                      
+              10 WS-USER-DAYS-FRI          PIC XX.                      
+              10 WS-USER-DAYS-SAT          PIC XX.                      
+              10 WS-FINAL-VALUE            PIC X VALUE '0'.             
+          05 WS-TIME-VARIABLES.                                         
+              10 WS-TEMP-HOUR1             PIC 99 VALUE 0.              
+              10 WS-TEMP-HOUR2             PIC 99 VALUE 0.              
+              10 WS-TEMP-MINUTE1           PIC 99 VALUE 0.              
+              10 WS-TEMP-MINUTE2           PIC 99 VALUE 0.              
                                                                        
-          05 WS-WEEK-DAYS-TABLE            PIC X(7).                   
-          05 WS-WEEK-DAY                   PIC S9(9) COMP VALUE 0.     
-          05 WS-DAY-COUNTER                PIC S9(9) COMP VALUE 0.     
-          05 WS-DAY-COUNTER2               PIC S9(9) COMP VALUE 0.     
-          05 WS-AIRLINE                    PIC X(20).                  
-          05 WS-TIMESTAMP-STRUCTURE.                                   
-             10 WS-DATE.                                               
-                  15 FIRST-DEP-YEAR   PIC 9(4).                        
-                  15 FILLER       PIC X VALUE '-'.                     
-                  15 FIRST-DEP-MONTH    PIC 9(2).                      
-                  15 FILLER       PIC X VALUE '-'.                     
-                  15 FIRST-DEP-DAY      PIC 9(2).                      
-             10 FILLER       PIC X VALUE '-'.                          
-             10 WS-TIME.                                               
-                  15 FIRST-DEP-HOUR     PIC 9(2).                      
-                  15 FILLER      PIC X VALUE '.'.                      
-                  15 FIRST-DEP-MINUTE   PIC 9(2).                      
-                  10 FILLER       PIC X VALUE '.'.                     
-                  10 FIRST-DEP-SECOND   PIC 9(2).                      
-                  10 FILLER       PIC X VALUE '.'.                     
-                  10 FIRST-DEP-MICROSEC PIC 9(6).                      
-           05 WS-RANDOM-VALUE                PIC X     VALUE SPACE.    
-           05 WS-TEMP-NUMERIC                PIC 99.                   
-           05 WS-TYPE-OF-SEATS               PIC XX    VALUE SPACE.    
-           05 WS-TYPE-OF-SEATS-NUMERIC       PIC S9(4) COMP VALUE 0.   
-           05 WS-DEPARTURE-DATE              PIC X(10) VALUE SPACE.    
-           05 WS-DEPARTURE-TIME.                                       
-              10 WS-DEPARTURE-TIME-HOUR      PIC X(2).                 
-              10 WS-DEPARTURE-TIME-DELIMITER PIC X.                    
-              10 WS-DEPARTURE-TIME-MINUTE    PIC X(2).                 
-           05 WS-ARRIVAL-DATE                PIC X(10) VALUE SPACE.    
-           05 WS-ARRIVAL-TIME.                                         
-               10 WS-ARRIVAL-TIME-HOUR       PIC X(2).                 
-               10 WS-ARRIVAL-TIME-DELIMITER  PIC X.                    
-               10 WS-ARRIVAL-TIME-MINUTE     PIC X(2).                 
-           05 WS-PLANE-MODEL                 PIC X(50) VALUE SPACE.    
-           05 WS-EIBRESP-TEMP                PIC X(10) VALUE SPACE.    
-           05 WS-LENGTH-OF-STRING            PIC S9(4) COMP.           
-           05 WS-AIRPORT-NAME-TEMP           PIC X(50) VALUE SPACE.    
-           05 WS-AIRPORT-NAME-FROM-USER      PIC X(50) VALUE SPACE.    
-           05 WS-AIR-ORG                     PIC X(50) VALUE SPACE.    
-           05 WS-AIR-DES                     PIC X(50) VALUE SPACE.    
-           05 WS-DATE-D                      PIC X(10) VALUE SPACE.    
-           05 WS-DATE-R                      PIC X(10) VALUE SPACE.    
-           05 WS-TIC-NUM                     PIC X(2)  VALUE SPACE.    
-           05 WS-ONE-WAY                     PIC X(1)  VALUE SPACE.    
-           05 WS-DIRECT                      PIC X(1)  VALUE SPACE.    
-           05 WS-AIRPORT-VALUE               PIC X(50) VALUE SPACE.    
-           05 WS-ITER                        PIC S9(4) COMP VALUE 0.   
-           05 WS-ITERX                       PIC S9(4) COMP VALUE 0.   
-           05 WS-ITER-FORMAT                 PIC S9(4)  VALUE 0.       
-           05 WS-AIRPORT-FULL-NAME           PIC X(59) VALUE SPACE.    
-           05 WS-ID-NUMBER-CHAR              PIC X(10).                
-           05 WS-TIME-CHECK-VAR.                                       
-              10 WS-TIME-HOUR                PIC X(2).                 
-              10 WS-TIME-FILLER              PIC X.                    
-              10 WS-TIME-MINUTE              PIC X(2).                 
-           05 WS-TIME-TEMP-NUMERIC           PIC 99.                   
-           05 WS-TIME-DB-FORMAT.                                       
+          05 WS-WEEK-DAYS-TABLE            PIC X(7).                    
+          05 WS-WEEK-DAY                   PIC S9(9) COMP VALUE 0.      
+          05 WS-DAY-COUNTER                PIC S9(9) COMP VALUE 0.      
+          05 WS-DAY-COUNTER2               PIC S9(9) COMP VALUE 0.      
+          05 WS-AIRLINE                    PIC X(20).                   
+          05 WS-MARKETING-AIRLINE          PIC X(20).                   
+          05 WS-MARKETING-AIRLINE-CODE     PIC X(3).                    
+          05 WS-TIMESTAMP-STRUCTURE.                                    
+             10 WS-DATE.                                                
+                  15 FIRST-DEP-YEAR   PIC 9(4).                         
+                  15 FILLER       PIC X VALUE '-'.                      
+                  15 FIRST-DEP-MONTH    PIC 9(2).                       
+                  15 FILLER       PIC X VALUE '-'.                      
+                  15 FIRST-DEP-DAY      PIC 9(2).                       
+             10 FILLER       PIC X VALUE '-'.                           
+             10 WS-TIME.                                                
+                  15 FIRST-DEP-HOUR     PIC 9(2).                       
+                  15 FILLER      PIC X VALUE '.'.                       
+                  15 FIRST-DEP-MINUTE   PIC 9(2).                       
+                  10 FILLER       PIC X VALUE '.'.                      
+                  10 FIRST-DEP-SECOND   PIC 9(2).                       
+                  10 FILLER       PIC X VALUE '.'.                      
+                  10 FIRST-DEP-MICROSEC PIC 9(6).                       
+           05 WS-RANDOM-VALUE                PIC X     VALUE SPACE.     
+           05 WS-TEMP-NUMERIC                PIC 99.                    
+           05 WS-TYPE-OF-SEATS               PIC XX    VALUE SPACE.     
+           05 WS-TYPE-OF-SEATS-NUMERIC       PIC S9(4) COMP VALUE 0.    
+           05 WS-DEPARTURE-DATE              PIC X(10) VALUE SPACE.     
+           05 WS-DEPARTURE-TIME.                                        
+              10 WS-DEPARTURE-TIME-HOUR      PIC X(2).                  
+              10 WS-DEPARTURE-TIME-DELIMITER PIC X.                     
+              10 WS-DEPARTURE-TIME-MINUTE    PIC X(2).                  
+           05 WS-ARRIVAL-DATE                PIC X(10) VALUE SPACE.     
+           05 WS-ARRIVAL-TIME.                                          
+               10 WS-ARRIVAL-TIME-HOUR       PIC X(2).                  
+               10 WS-ARRIVAL-TIME-DELIMITER  PIC X.                     
+               10 WS-ARRIVAL-TIME-MINUTE     PIC X(2).                  
+           05 WS-PLANE-MODEL                 PIC X(50) VALUE SPACE.     
+           05 WS-EIBRESP-TEMP                PIC X(10) VALUE SPACE.     
+           05 WS-LENGTH-OF-STRING            PIC S9(4) COMP.            
+           05 WS-AIRPORT-NAME-TEMP           PIC X(50) VALUE SPACE.     
+           05 WS-AIRPORT-NAME-FROM-USER      PIC X(50) VALUE SPACE.     
+           05 WS-AIR-ORG                     PIC X(50) VALUE SPACE.     
+           05 WS-AIR-DES                     PIC X(50) VALUE SPACE.     
+           05 WS-DATE-D                      PIC X(10) VALUE SPACE.     
+           05 WS-DATE-R                      PIC X(10) VALUE SPACE.     
+           05 WS-TIC-NUM                     PIC X(2)  VALUE SPACE.     
+           05 WS-ONE-WAY                     PIC X(1)  VALUE SPACE.     
+           05 WS-DIRECT                      PIC X(1)  VALUE SPACE.     
+           05 WS-AIRPORT-VALUE               PIC X(50) VALUE SPACE.     
+           05 WS-ITER                        PIC S9(4) COMP VALUE 0.    
+           05 WS-ITERX                       PIC S9(4) COMP VALUE 0.    
+           05 WS-PLANE-CONFLICT-COUNT        PIC S9(4) COMP VALUE 0.    
+           05 WS-PLANE-CONFLICTS-SKIPPED     PIC S9(4) COMP VALUE 0.    
+           05 WS-ITER-FORMAT                 PIC S9(4)  VALUE 0.        
+           05 WS-AIRPORT-FULL-NAME           PIC X(59) VALUE SPACE.     
+           05 WS-ID-NUMBER-CHAR              PIC X(10).                 
+           05 WS-TIME-CHECK-VAR.                                        
+              10 WS-TIME-HOUR                PIC X(2).                  
+              10 WS-TIME-FILLER              PIC X.                     
+              10 WS-TIME-MINUTE              PIC X(2).                  
+           05 WS-TIME-TEMP-NUMERIC           PIC 99.                    
+           05 WS-TIME-DB-FORMAT.                                        
               10 WS-TIME-DB-HOUR             PIC 99.                    
               10 WS-TIME-DB-FILLER1          PIC X.                     
               10 WS-TIME-DB-MINUTE           PIC 99.                    
@@ -352,6 +403,7 @@
            05 QUEUE-ARRIVAL-TIMESTAMP       PIC X(26).                  
            05 QUEUE-FILGHT-STATUS           PIC X(15).                  
            05 QUEUE-AIRLINE-CODE            PIC X(3).                   
+           05 QUEUE-MARKETING-AIRLINE-CODE  PIC X(3).                   
        LINKAGE SECTION.                                                 
        01 DFHCOMMAREA  PIC X(17294).                                    
       ******************************************************************
@@ -394,7 +446,8 @@
               SET SO-FLIGHTS-TO                TO TRUE                  
               SET SO-FLIGHTS-TO-NOT-ADDED      TO TRUE                  
               SET SO-FLIGHTS-FROM-NOT-ADDED    TO TRUE                  
-                                                                        
+              SET SO-NOT-ON-SCHEDULE-PREVIEW   TO TRUE                  
+
               PERFORM 1015-DELETE-QUEUE                                 
            WHEN SO-M-FIRST-WITH                                         
               SET SO-RUN-FIRST-TIME-WITH       TO TRUE                  
@@ -515,12 +568,16 @@
        2060-PROCESS-INPUT.                                              
            EVALUATE EIBAID                                              
            WHEN DFHENTER                                                
-               IF SO-USER-CHOOSES THEN                                  
-                 PERFORM 2352-PROCESS-USER-CHOICE                       
-                 PERFORM 2050-SEND-FRESH-MAP                            
+               IF SO-ON-SCHEDULE-PREVIEW THEN                           
+                 PERFORM 2096-PROCESS-PREVIEW-CONFIRM                   
                ELSE                                                     
-                 SET SO-FINAL-WITH-COMMAREA TO TRUE                     
-                 PERFORM 2070-GET-AND-PROCESS-DATA                      
+                 IF SO-USER-CHOOSES THEN                                
+                   PERFORM 2352-PROCESS-USER-CHOICE                     
+                   PERFORM 2050-SEND-FRESH-MAP                          
+                 ELSE                                                   
+                   SET SO-FINAL-WITH-COMMAREA TO TRUE                   
+                   PERFORM 2070-GET-AND-PROCESS-DATA                    
+                 END-IF                                                 
                END-IF                                                   
            WHEN DFHPF3                                                  
                SET SO-GO-TO-PREVIOUS-PROGRAM TO TRUE                    
@@ -608,6 +665,7 @@
            PERFORM 2334-IF-PLANE-MODEL-EMPTY                            
            PERFORM 2335-IF-TYPE-OF-SEATS-EMPTY                          
            PERFORM 2336-IF-AIRLINE-NAME-EMPTY                           
+           PERFORM 2327-IF-MARKETING-AIRLINE-EMPTY                      
            .                                                            
       ******************************************************************
       *                  2074-CHECK-IF-VALID-MODEL                      
@@ -748,19 +806,23 @@
       ******************************************************************
        2083-ADD-A-FLIGHT.                                               
            PERFORM 7014-INSERT-THE-FLIGHT                               
-                                                                        
+
            PERFORM 2700-INITIALIZE-ERROR-MESSAGE                        
-           MOVE 'FLIGHT WAS SUCCESSFULLY ADDED '                        
-                          TO          WS-Z02141-I-ERROR-MESSAGE(1)      
+           IF SO-PLANE-DOUBLE-BOOKED THEN                               
+              MOVE 'PLANE ALREADY BOOKED AT THAT TIME '                 
+                             TO          WS-Z02141-I-ERROR-MESSAGE(1)   
+           ELSE                                                         
+              MOVE 'FLIGHT WAS SUCCESSFULLY ADDED '                     
+                             TO          WS-Z02141-I-ERROR-MESSAGE(1)   
+              SET SO-GO-TO-FIRST-PROG TO TRUE                           
+           END-IF                                                       
            SET SO-Z02141-M-WITH TO TRUE                                 
-           SET SO-GO-TO-FIRST-PROG TO TRUE                              
            PERFORM 2300-CALL-ERROR-ROUTINE                              
            .                                                            
       ******************************************************************
       *                     2084-GET-FLIGHT-ID                          
       ******************************************************************
        2084-GET-FLIGHT-ID.                                              
-           PERFORM 7012-INSERT-NEW-VALUE                                
            PERFORM 7013-GET-THIS-VALUE                                  
            .                                                            
       ******************************************************************
@@ -797,6 +859,7 @@
              PERFORM 2343-IF-PLANE-MODEL2-EMPTY                         
              PERFORM 2344-IF-TYPE-OF-SEAYS2-EMPTY                       
              PERFORM 2345-IF-AIRLINE2-EMPTY                             
+             PERFORM 2356-IF-MARKETING-AIRLINE2-EMPTY                   
              PERFORM 2346-IF-AIRPORTS2-EMPTY                            
            END-IF                                                       
            .                                                            
@@ -991,6 +1054,7 @@
                   FUNCTION LENGTH(T05-FLIGHT-NUMBER-TEXT)               
            END-IF                                                       
            MOVE AIRLINE-CODE    TO T05-AIRLINE-CODE                     
+           MOVE WS-MARKETING-AIRLINE-CODE TO T05-MARKETING-AIRLINE-CODE 
            MOVE WS-Z02302-AIR-DES(1:3) TO T05-ARRIVAL-AIRPORT-CODE      
            MOVE WS-Z02302-AIR-ORG(1:3) TO T05-DEPARTURE-AIRPORT-CODE    
            MOVE T08-PLANE-ID TO T05-PLANE-ID                            
@@ -1026,6 +1090,51 @@
            PERFORM 2101-SEND-THE-MAP-SCHED                              
            .                                                            
       ******************************************************************
+      *                  2094-SEND-SCHEDULE-PREVIEW                     
+      * FLIGHTS "TO" AND "FROM" ARE ALREADY QUEUED IN THE TS QUEUE AT   
+      * THIS POINT BUT NOT YET WRITTEN TO T05_FLIGHT_TABLE -- PROGRAM   
+      * WILL SHOW THE CLERK HOW MANY FLIGHTS (WS-ITERX) AND WHAT DATE   
+      * RANGE THE SCHEDULE WILL ACTUALLY GENERATE BEFORE ASKING FOR     
+      * A SECOND ENTER TO COMMIT THEM (2096-PROCESS-PREVIEW-CONFIRM)    
+      ******************************************************************
+       2094-SEND-SCHEDULE-PREVIEW.                                      
+           SET SO-ON-SCHEDULE-PREVIEW TO TRUE                           
+           PERFORM 2700-INITIALIZE-ERROR-MESSAGE                        
+           MOVE 'THIS SCHEDULE WILL GENERATE THE FOLLOWING FLIGHTS '    
+                          TO          WS-Z02141-I-ERROR-MESSAGE(1)      
+           MOVE 'NUMBER OF FLIGHTS TO BE CREATED:    '                  
+                          TO          WS-Z02141-I-ERROR-MESSAGE(2)      
+           MOVE WS-ITERX TO WS-ITER-FORMAT                              
+           MOVE WS-ITER-FORMAT TO WS-Z02141-I-ERROR-MESSAGE(3)          
+           MOVE 'FIRST SCHEDULED DATE:     '                            
+                          TO          WS-Z02141-I-ERROR-MESSAGE(4)      
+           MOVE WS-Z02302-START-DATE TO WS-Z02141-I-ERROR-MESSAGE(5)    
+           MOVE 'LAST SCHEDULED DATE:      '                            
+                          TO          WS-Z02141-I-ERROR-MESSAGE(6)      
+           MOVE WS-Z02302-END-DATE TO WS-Z02141-I-ERROR-MESSAGE(7)      
+           MOVE 'PRESS ENTER TO CONFIRM OR PF3 TO CANCEL '              
+                          TO          WS-Z02141-I-ERROR-MESSAGE(8)      
+           SET SO-Z02141-M-WITH TO TRUE                                 
+           PERFORM 2300-CALL-ERROR-ROUTINE                              
+           .                                                            
+      ******************************************************************
+      *               2096-PROCESS-PREVIEW-CONFIRM                      
+      * CLERK PRESSED ENTER ON THE SCHEDULE PREVIEW SCREEN -- NOW THE   
+      * QUEUED FLIGHTS ARE ACTUALLY WRITTEN TO THE DATABASE             
+      ******************************************************************
+       2096-PROCESS-PREVIEW-CONFIRM.                                    
+           SET SO-NOT-ON-SCHEDULE-PREVIEW TO TRUE                       
+           PERFORM 7021-INSERT-ALL-FLIGHTS-DATA                         
+           PERFORM 2700-INITIALIZE-ERROR-MESSAGE                        
+           MOVE 'AMOUNT OF FLIGHTS THAT WERE ADDED:         '           
+                          TO          WS-Z02141-I-ERROR-MESSAGE(1)      
+           MOVE WS-ITERX TO WS-ITER-FORMAT                              
+           MOVE WS-ITER-FORMAT TO WS-Z02141-I-ERROR-MESSAGE(2)          
+           SET SO-GO-TO-FIRST-PROG TO TRUE                              
+           SET SO-Z02141-M-WITH TO TRUE                                 
+           PERFORM 2300-CALL-ERROR-ROUTINE                              
+           .                                                            
+      ******************************************************************
       *                     2095-READ-THE-QUEUE                         
       ******************************************************************
        2095-READ-THE-QUEUE.                                             
@@ -1146,8 +1255,8 @@
            MOVE WS-ZZEC0215 TO DFHCOMMAREA                              
            EXEC CICS                                                    
             XCTL PROGRAM(CT-ERROR-ROUTINE-NAME) COMMAREA(DFHCOMMAREA)   
-           END-EXEC                                                                                         
-           .       
+           END-EXEC                                                     
+           .                                                            
       ******************************************************************
       *                  2301-SINGLE-FLIGHT-TO-COMMAREA                 
       * PARAGRAPH MOVES DATA OF THE SINGLE FLIGHT THAT WERE PREVIOUSLY  
@@ -1300,6 +1409,7 @@
       * PARAGRAPH WILL CHECK IF THIS FLIGHT CAN FLY IN GIVEN DATES      
       * IF DATE OF DEPARTURE IS BEFORE DATE OF ARRIVAL                  
            PERFORM 7105-CHECK-IF-DATES-POSSIBLE                         
+           PERFORM 2328-VALIDATE-MARKETING-AIRLINE                      
            PERFORM 2316-VALIDATE-AIRLINE-NAME                           
            PERFORM 2367-PREPARE-FLIGHT-DATA                             
       * PARAGRAPH WILL CHECK IF THIS FLIGHT WILL TAKE <= 24 HOURS       
@@ -1443,6 +1553,28 @@
            PERFORM 7011-CHECK-AIRLINE                                   
            .                                                            
       ******************************************************************
+      *               2328-VALIDATE-MARKETING-AIRLINE                   
+      * RESOLVES THE OPTIONAL MARKETING/CODESHARE AIRLINE NAME TO ITS   
+      * CODE THROUGH THE SAME 7011-CHECK-AIRLINE PARAGRAPH THE          
+      * OPERATING CARRIER USES. THE RESULT IS COPIED OUT OF             
+      * AIRLINE-CODE INTO WS-MARKETING-AIRLINE-CODE RIGHT AWAY --       
+      * THIS PARAGRAPH MUST RUN BEFORE 2316-VALIDATE-AIRLINE-NAME SO    
+      * THAT 2316'S CALL TO 7011 IS THE LAST ONE TO TOUCH AIRLINE-CODE, 
+      * LEAVING IT HOLDING THE OPERATING CARRIER WHEN                   
+      * 2367-PREPARE-FLIGHT-DATA READS IT                               
+      ******************************************************************
+       2328-VALIDATE-MARKETING-AIRLINE.                                 
+           IF WS-MARKETING-AIRLINE = SPACES THEN                        
+              MOVE SPACES TO WS-MARKETING-AIRLINE-CODE                  
+           ELSE                                                         
+              MOVE WS-MARKETING-AIRLINE TO AIRLINE-NAME-TEXT            
+              COMPUTE AIRLINE-NAME-LEN =                                
+                 FUNCTION LENGTH(AIRLINE-NAME-TEXT)                     
+              PERFORM 7011-CHECK-AIRLINE                                
+              MOVE AIRLINE-CODE TO WS-MARKETING-AIRLINE-CODE            
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
       *                  2317-VALIDATE-WEEK-DAYS                        
       ******************************************************************
        2317-VALIDATE-WEEK-DAYS.                                         
@@ -1499,12 +1631,46 @@
            MOVE WS-Z02302-START-DATE  TO ZZEC0243-I-DATE-VALUE          
            SET ZZEC0243-M-10-CHAR  TO TRUE                              
            PERFORM 2350-VALIDATE-DATE                                   
-                                                                        
+           IF ZZEC0243-O-RC-NO-ERROR THEN                               
+              PERFORM 2354-CHECK-SCHEDULE-WITHIN-HORIZON                
+           END-IF                                                       
+
            MOVE WS-Z02302-END-DATE    TO ZZEC0243-I-DATE-VALUE          
            SET ZZEC0243-M-10-CHAR  TO TRUE                              
            PERFORM 2350-VALIDATE-DATE                                   
            .                                                            
       ******************************************************************
+      *            2354-CHECK-SCHEDULE-WITHIN-HORIZON                   
+      * T10_SCHEDULED_FLIGHTS_TABLE HAS NO UPPER BOUND OF ITS OWN ON    
+      * HOW FAR OUT START_SCHEDULE_DATE CAN SIT, SO WITHOUT THIS CHECK  
+      * A SCHEDULE COULD BE CREATED FOR YEARS INTO THE FUTURE. MOST     
+      * CARRIERS ONLY OPEN INVENTORY A FIXED NUMBER OF DAYS AHEAD, SO   
+      * WE CAP NEW SCHEDULES AT CT-MAX-BOOKING-HORIZON-DAYS FROM TODAY  
+      * -- THE SAME CONSTANT THAT 2352-CHECK-DEP-DATE-WITHIN-HORIZON    
+      * AND 2353-CHECK-RET-DATE-WITHIN-HORIZON IN Z02152 USE WHEN       
+      * SEARCHING FOR FLIGHTS, SO SCHEDULE CREATION AND FLIGHT SEARCH   
+      * AGREE ON HOW FAR OUT "THE FUTURE" GOES                          
+      ******************************************************************
+       2354-CHECK-SCHEDULE-WITHIN-HORIZON.                              
+           SET SO-WITHIN-BOOKING-HORIZON TO TRUE                        
+           EXEC SQL                                                     
+             SELECT CASE WHEN :WS-Z02302-START-DATE >                   
+                    CURRENT DATE + :CT-MAX-BOOKING-HORIZON-DAYS DAYS    
+                    THEN 'Y' ELSE 'N' END                               
+             INTO :SW-IF-BEYOND-BOOKING-HORIZON                         
+             FROM T02_AIRPORT_TABLE                                     
+             FETCH FIRST ROW ONLY                                       
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF SO-SQLCODE-OK AND SO-BEYOND-BOOKING-HORIZON THEN          
+              PERFORM 2700-INITIALIZE-ERROR-MESSAGE                     
+              MOVE 'SCHEDULE START DATE TOO FAR IN THE FUTURE' TO       
+                                        WS-Z02141-I-ERROR-MESSAGE(1)    
+              SET SO-Z02141-M-WITH TO TRUE                              
+              PERFORM 2300-CALL-ERROR-ROUTINE                           
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
       *                  2320-VALIDATE-SCHEDULE-MODEL                   
       ******************************************************************
        2320-VALIDATE-SCHEDULE-MODEL.                                    
@@ -1557,6 +1723,25 @@
            PERFORM 7011-CHECK-AIRLINE                                   
            .                                                            
       ******************************************************************
+      *               2357-VALIDATE-MARKETING-AIRLINE2                  
+      * SCHEDULE-PATH COUNTERPART OF 2328-VALIDATE-MARKETING-AIRLINE -- 
+      * MUST RUN BEFORE 2322-VALIDATE-SCHEDULE-AIRLINE SO THAT 2322'S   
+      * CALL TO 7011-CHECK-AIRLINE IS THE LAST ONE TO TOUCH THE SHARED  
+      * AIRLINE-CODE, LEAVING IT HOLDING THE OPERATING CARRIER WHEN     
+      * 2092-PREPARE-FLIGHT-DATA READS IT                               
+      ******************************************************************
+       2357-VALIDATE-MARKETING-AIRLINE2.                                
+           IF WS-Z02302-MARKETING-AIRLINE-NAME = SPACES THEN            
+              MOVE SPACES TO WS-MARKETING-AIRLINE-CODE                  
+           ELSE                                                         
+              MOVE WS-Z02302-MARKETING-AIRLINE-NAME TO AIRLINE-NAME-TEXT
+              COMPUTE AIRLINE-NAME-LEN =                                
+                 FUNCTION LENGTH(AIRLINE-NAME-TEXT)                     
+              PERFORM 7011-CHECK-AIRLINE                                
+              MOVE AIRLINE-CODE TO WS-MARKETING-AIRLINE-CODE            
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
       *                 2323-IF-SCHEDULE-AIRPORTS-DIF                   
       ******************************************************************
        2323-IF-SCHEDULE-AIRPORTS-DIF.                                   
@@ -1624,16 +1809,10 @@
                SET SO-Z02141-M-WITH TO TRUE                             
                PERFORM 2300-CALL-ERROR-ROUTINE                          
              WHEN SO-FLIGHTS-FROM AND SO-FLIGHTS-FROM-WAS-ADDED         
-      * HERE PROGRAM WILL INSERT ALL DATA INTO DATABSE                  
-               PERFORM 7021-INSERT-ALL-FLIGHTS-DATA                     
-               PERFORM 2700-INITIALIZE-ERROR-MESSAGE                    
-               MOVE 'AMOUNT OF FLIGHTS THAT WERE ADDED:         '       
-                              TO          WS-Z02141-I-ERROR-MESSAGE(1)  
-               MOVE WS-ITERX TO WS-ITER-FORMAT                          
-               MOVE WS-ITER-FORMAT TO WS-Z02141-I-ERROR-MESSAGE(2)      
-               SET SO-GO-TO-FIRST-PROG TO TRUE                          
-               SET SO-Z02141-M-WITH TO TRUE                             
-               PERFORM 2300-CALL-ERROR-ROUTINE                          
+      * FLIGHTS ARE ALREADY QUEUED AT THIS POINT (NOT YET IN THE        
+      * DATABASE) -- SHOW THE CLERK HOW MANY FLIGHTS AND WHAT DATE      
+      * RANGE THIS SCHEDULE WILL ACTUALLY GENERATE BEFORE COMMITTING    
+               PERFORM 2094-SEND-SCHEDULE-PREVIEW                       
              WHEN OTHER                                                 
                SET SO-M-NOT-FIRST            TO TRUE                    
                DISPLAY 'FALGA PO ZMIANIE: ' SW-M-WHAT-MODE              
@@ -1661,6 +1840,20 @@
            END-IF                                                       
            .                                                            
       ******************************************************************
+      *              2327-IF-MARKETING-AIRLINE-EMPTY                    
+      * MARKETING/CODESHARE AIRLINE IS OPTIONAL -- UNLIKE               
+      * 2336-IF-AIRLINE-NAME-EMPTY THIS PARAGRAPH RAISES NO ERROR       
+      * WHEN LEFT BLANK, IT JUST MEANS THE FLIGHT IS NOT A CODESHARE    
+      ******************************************************************
+       2327-IF-MARKETING-AIRLINE-EMPTY.                                 
+           IF MRKTAIRI = SPACE OR MRKTAIRI = LOW-VALUES THEN            
+              MOVE SPACES TO WS-MARKETING-AIRLINE                       
+           ELSE                                                         
+              MOVE MRKTAIRI TO WS-MARKETING-AIRLINE                     
+              INSPECT WS-MARKETING-AIRLINE REPLACING ALL '_' BY ' '     
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
       *                 2329-IF-DEST-AIRPORT-EMPTY                      
       ******************************************************************
        2329-IF-DEST-AIRPORT-EMPTY.                                      
@@ -1986,6 +2179,20 @@
            END-IF                                                       
            .                                                            
       ******************************************************************
+      *              2356-IF-MARKETING-AIRLINE2-EMPTY                   
+      * MARKETING/CODESHARE AIRLINE IS OPTIONAL FOR SCHEDULES JUST AS   
+      * IT IS FOR A SINGLE FLIGHT -- SEE 2327-IF-MARKETING-AIRLINE-EMPTY
+      ******************************************************************
+       2356-IF-MARKETING-AIRLINE2-EMPTY.                                
+           IF MRKTAIRI = SPACE OR MRKTAIRI = LOW-VALUES THEN            
+              MOVE SPACES TO WS-Z02302-MARKETING-AIRLINE-NAME           
+           ELSE                                                         
+              MOVE MRKTAIRI TO WS-Z02302-MARKETING-AIRLINE-NAME         
+              INSPECT WS-Z02302-MARKETING-AIRLINE-NAME                  
+                                          REPLACING ALL '_' BY ' '      
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
       *                   2346-IF-AIRPORTS2-EMPTY                       
       ******************************************************************
        2346-IF-AIRPORTS2-EMPTY.                                         
@@ -2236,6 +2443,7 @@
       * ARE VALID                                                       
              PERFORM 2321-VALIDATE-USER-TIME                            
                                                                         
+             PERFORM 2357-VALIDATE-MARKETING-AIRLINE2                   
              PERFORM 2322-VALIDATE-SCHEDULE-AIRLINE                     
       * CHECK IF DESTINATION AND ORIGIN AIRPORTS ARE DIFFERENT          
              PERFORM 2323-IF-SCHEDULE-AIRPORTS-DIF                      
@@ -2306,7 +2514,8 @@
            MOVE WS-AIR-ORG TO T05-DEPARTURE-AIRPORT-CODE                
            MOVE WS-AIR-DES TO T05-ARRIVAL-AIRPORT-CODE                  
            MOVE AIRLINE-CODE    TO T05-AIRLINE-CODE                     
-                                                                        
+           MOVE WS-MARKETING-AIRLINE-CODE TO T05-MARKETING-AIRLINE-CODE 
+
            MOVE WS-DEPARTURE-DATE TO WS-DATE                            
       * USER PROVIDED TIME IN FORMAT HH:MM BUT DB2 SHOULD               
       * GET HH.MM, TO DO THAT WE HAVE TO MOVE '.' THERE                 
@@ -2371,7 +2580,9 @@
            MOVE T05-ARRIVAL-TIMESTAMP      TO QUEUE-ARRIVAL-TIMESTAMP   
            MOVE T05-FLIGHT-STATUS-TEXT     TO QUEUE-FILGHT-STATUS       
            MOVE T05-AIRLINE-CODE           TO QUEUE-AIRLINE-CODE        
-                                                                        
+           MOVE T05-MARKETING-AIRLINE-CODE TO                           
+                                            QUEUE-MARKETING-AIRLINE-CODE
+
            EXEC CICS                                                    
             WRITEQ TS                                                   
             QUEUE(CT-QUEUE-NAME)                                        
@@ -2396,6 +2607,7 @@
        2720-MOVE-QUEUE-TO-DB-VARS.                                      
            MOVE QUEUE-FLIGHT-ID       TO T05-FLIGHT-ID-TEXT             
            MOVE QUEUE-FLIGHT-NUMBER   TO T05-FLIGHT-NUMBER-TEXT         
+           MOVE SCHEDULED-FLIGHT-ID   TO T05-SCHEDULED-FLIGHT-ID        
            MOVE QUEUE-PLANE-ID        TO T05-PLANE-ID                   
            MOVE QUEUE-DEPARTURE-AIRPORT TO T05-DEPARTURE-AIRPORT-CODE   
            MOVE QUEUE-DEPARTURE-TIMESTAMP TO T05-DEPARTURE-TIMESTAMP    
@@ -2404,6 +2616,8 @@
            MOVE QUEUE-FILGHT-STATUS     TO T05-FLIGHT-STATUS-TEXT       
            MOVE 9                       TO T05-FLIGHT-STATUS-LEN        
            MOVE QUEUE-AIRLINE-CODE     TO T05-AIRLINE-CODE              
+           MOVE QUEUE-MARKETING-AIRLINE-CODE TO                         
+                                            T05-MARKETING-AIRLINE-CODE  
            COMPUTE T05-FLIGHT-ID-LEN =                                  
             FUNCTION LENGTH(T05-FLIGHT-ID-TEXT)                         
            COMPUTE T05-FLIGHT-NUMBER-LEN =                              
@@ -2641,70 +2855,95 @@
       * PARAGRAPH INSERT FLIGHT DATA INTO THE DATABASE                  
       ******************************************************************
        7014-INSERT-THE-FLIGHT.                                          
-           EXEC SQL                                                     
-             INSERT INTO T05_FLIGHT_TABLE(FLIGHT_ID,                    
-                                          FLIGHT_NUMBER,                
-                                          PLANE_ID,                     
-                                          DEPARTURE_AIRPORT_CODE,       
-                                          DEPARTURE_TIMESTAMP,          
-                                          ARRIVAL_AIRPORT_CODE,         
-                                          ARRIVAL_TIMESTAMP,            
-                                          FLIGHT_STATUS,                
-                                          AIRLINE_CODE)                 
-                                  VALUES(:T05-FLIGHT-ID,                
-                                         :T05-FLIGHT-NUMBER,            
-                                         :T05-PLANE-ID,                 
-                                         :T05-DEPARTURE-AIRPORT-CODE,   
-                                         :T05-DEPARTURE-TIMESTAMP,      
-                                         :T05-ARRIVAL-AIRPORT-CODE,     
-                                         :T05-ARRIVAL-TIMESTAMP,        
-                                         :T05-FLIGHT-STATUS,            
-                                         :T05-AIRLINE-CODE)             
-           END-EXEC                                                     
-           MOVE SQLCODE TO SW-SQLCODE                                   
-           IF NOT SO-SQLCODE-NORMAL THEN                                
-              SET SO-7014-PARA TO TRUE                                  
-              PERFORM 9000-DB2-ERROR                                    
+           PERFORM 7023-CHECK-PLANE-AVAILABILITY                        
+           IF SO-PLANE-DOUBLE-BOOKED THEN                               
+              ADD 1 TO WS-PLANE-CONFLICTS-SKIPPED                       
+              DISPLAY 'PLANE ' T05-PLANE-ID                             
+                       ' ALREADY BOOKED FOR THIS TIME WINDOW, '         
+                       'FLIGHT NOT ADDED '                              
            ELSE                                                         
-            ADD 1 TO WS-ITERX                                           
+              EXEC SQL                                                  
+                INSERT INTO T05_FLIGHT_TABLE(FLIGHT_ID,                 
+                                             FLIGHT_NUMBER,             
+                                             SCHEDULED_FLIGHT_ID,       
+                                             PLANE_ID,                  
+                                             DEPARTURE_AIRPORT_CODE,    
+                                             DEPARTURE_TIMESTAMP,       
+                                             ARRIVAL_AIRPORT_CODE,      
+                                             ARRIVAL_TIMESTAMP,         
+                                             FLIGHT_STATUS,             
+                                             AIRLINE_CODE,              
+                                             MARKETING_AIRLINE_CODE)    
+                                     VALUES(:T05-FLIGHT-ID,             
+                                            :T05-FLIGHT-NUMBER,         
+                                            :T05-SCHEDULED-FLIGHT-ID,   
+                                            :T05-PLANE-ID,              
+                                            :T05-DEPARTURE-AIRPORT-CODE,
+                                            :T05-DEPARTURE-TIMESTAMP,   
+                                            :T05-ARRIVAL-AIRPORT-CODE,  
+                                            :T05-ARRIVAL-TIMESTAMP,     
+                                            :T05-FLIGHT-STATUS,         
+                                            :T05-AIRLINE-CODE,          
+                                            :T05-MARKETING-AIRLINE-CODE)
+              END-EXEC                                                  
+              MOVE SQLCODE TO SW-SQLCODE                                
+              IF NOT SO-SQLCODE-NORMAL THEN                             
+                 SET SO-7014-PARA TO TRUE                               
+                 PERFORM 9000-DB2-ERROR                                 
+              ELSE                                                      
+               ADD 1 TO WS-ITERX                                        
+               MOVE 'FLIGHT CREATE'   TO WS-LOG-ACTION-TEXT             
+               MOVE T05-FLIGHT-ID-TEXT TO WS-LOG-ENTITY-KEY             
+               PERFORM 9050-LOG-TRANSACTION                             
+              END-IF                                                    
            END-IF                                                       
            .                                                            
       ******************************************************************
-      *                     7012-INSERT-NEW-VALUE                       
-      * THIS PARAGRAPH IS USED TO ADD SOME VALUE TO T20_TEMP_TABLE      
-      *                                                                 
-      * DB2 WILL CREATE ANOTHER IDENTIFICATION NUMBER FOR THIS          
-      * VALUE, IN THE PARAGRAPH BELOW WE WILL TAKE THIS VALUE           
-      * AND USE IT AS FLIGHT ID AND ALSO IN FLIGHT NUMBER               
-      *                                                                 
-      *                                                                 
+      *                 7023-CHECK-PLANE-AVAILABILITY                   
+      * A PLANE CANNOT BE IN TWO PLACES AT ONCE -- PARAGRAPH CHECKS     
+      * WHETHER T05-PLANE-ID ALREADY HAS A NON-CANCELED FLIGHT WHOSE    
+      * DEPARTURE/ARRIVAL WINDOW OVERLAPS THE ONE ABOUT TO BE INSERTED  
       ******************************************************************
-       7012-INSERT-NEW-VALUE.                                           
-           MOVE 'A' TO TEXT-VALUE                                       
+       7023-CHECK-PLANE-AVAILABILITY.                                   
+           SET SO-PLANE-AVAILABLE TO TRUE                               
            EXEC SQL                                                     
-              INSERT INTO T20_TEMP_TABLE(TEXT_VALUE)                    
-              VALUES(:TEXT-VALUE)                                       
+             SELECT COUNT(*)                                            
+             INTO :WS-PLANE-CONFLICT-COUNT                              
+             FROM T05_FLIGHT_TABLE                                      
+             WHERE PLANE_ID = :T05-PLANE-ID                             
+               AND FLIGHT_STATUS <> :CT-CANCELED-FLIGHT-STATUS          
+               AND FLIGHT_STATUS <> :CT-DELETED-FLIGHT-STATUS           
+               AND DEPARTURE_TIMESTAMP < :T05-ARRIVAL-TIMESTAMP         
+               AND ARRIVAL_TIMESTAMP   > :T05-DEPARTURE-TIMESTAMP       
            END-EXEC                                                     
            MOVE SQLCODE TO SW-SQLCODE                                   
-           IF NOT SO-SQLCODE-NORMAL THEN                                
-              SET SO-7012-PARA TO TRUE                                  
+           EVALUATE TRUE                                                
+           WHEN SO-SQLCODE-NORMAL                                       
+              IF WS-PLANE-CONFLICT-COUNT > 0 THEN                       
+                 SET SO-PLANE-DOUBLE-BOOKED TO TRUE                     
+              END-IF                                                    
+           WHEN OTHER                                                   
+              SET SO-7023-PARA TO TRUE                                  
               PERFORM 9000-DB2-ERROR                                    
-           END-IF                                                       
+           END-EVALUATE                                                 
            .                                                            
       ******************************************************************
       *                    7013-GET-THIS-VALUE                          
-      * APRAGRAPH WILL RECEIVE NUMBER THAT WAS PREVIOUSLY ASSIGNED      
-      * BY THE PARAGRAPH ABOVE                                          
-      * WE WILL USE THAT NUMBER IN ORDER TO CREATE FLIGHT NUMBER        
-      * AND FLIGHT ID                                                   
+      * DRAWS A NEW IDENTIFICATION NUMBER OFF T20_ID_SEQUENCE, USED TO  
+      * BUILD FLIGHT ID AND FLIGHT NUMBER                               
+      *                                                                 
+      * FORMERLY THIS INSERTED A DUMMY ROW INTO T20_TEMP_TABLE AND READ 
+      * IT BACK WITH SELECT ORDER BY ID_NUMBER DESC FETCH FIRST ROW     
+      * ONLY -- UNDER TWO UNITS OF WORK INSERTING AT THE SAME MOMENT    
+      * THAT READ-BACK COULD GRAB THE OTHER UNIT OF WORK'S ROW. A DB2   
+      * SEQUENCE'S NEXT VALUE IS GUARANTEED UNIQUE TO THE REQUESTING    
+      * UNIT OF WORK WITH NO SHARED SCRATCH ROW IN THE MIDDLE, SO       
+      * THAT RACE IS NO LONGER POSSIBLE                                 
       ******************************************************************
        7013-GET-THIS-VALUE.                                             
            EXEC SQL                                                     
-            SELECT ID_NUMBER                                            
-            INTO :ID-NUMBER                                             
-            FROM T20_TEMP_TABLE                                         
-            ORDER BY ID_NUMBER DESC                                     
-            FETCH FIRST ROW ONLY                                        
+             VALUES NEXT VALUE FOR T20_ID_SEQUENCE                      
+             INTO :ID-NUMBER                                            
            END-EXEC                                                     
            MOVE SQLCODE TO SW-SQLCODE                                   
            IF NOT SO-SQLCODE-NORMAL THEN                                
@@ -2787,6 +3026,7 @@
       * THAT WERE PREVIOUSLY GENERATED AND PUT IN THE QUEUE             
       ******************************************************************
        7021-INSERT-ALL-FLIGHTS-DATA.                                    
+           PERFORM 7024-GET-NEW-SCHEDULED-FLIGHT-ID                     
            MOVE 1 TO WS-WHAT-RECORD-TO-READ                             
            MOVE 0 TO WS-ITERX                                           
            SET SO-NOT-END-OF-QUEUE-DATA TO TRUE                         
@@ -2809,6 +3049,28 @@
            END-IF                                                       
            .                                                            
       ******************************************************************
+      *              7024-GET-NEW-SCHEDULED-FLIGHT-ID                   
+      * DRAWS THE SCHEDULED_FLIGHT_ID THAT WILL TIE TOGETHER THE        
+      * T10-SCHEDULED-FLIGHTS-TABLE HEADER ROW AND EVERY T05_FLIGHT_    
+      * TABLE ROW THIS SCHEDULE GENERATES, OFF THE SAME T20_ID_SEQUENCE 
+      * USED FOR FLIGHT_ID/FLIGHT_NUMBER -- DRAWN ONCE UP FRONT SO EACH 
+      * FLIGHT CAN BE TAGGED WITH ITS OWNING SCHEDULE AS IT IS INSERTED,
+      * LETTING A LATER SCHEDULE CANCELLATION TARGET EXACTLY THE FLIGHTS
+      * IT CREATED INSTEAD OF EVERY FLIGHT SHARING THE SAME FLIGHT      
+      * NUMBER                                                          
+      ******************************************************************
+       7024-GET-NEW-SCHEDULED-FLIGHT-ID.                                
+           EXEC SQL                                                     
+             VALUES NEXT VALUE FOR T20_ID_SEQUENCE                      
+             INTO :SCHEDULED-FLIGHT-ID                                  
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-NORMAL THEN                                
+               SET SO-7024-PARA TO TRUE                                 
+               PERFORM 9000-DB2-ERROR                                   
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
       *                 7022-INSERT-SCHEDULED-FLIGHT                    
       * THIS PARAGRAPH WILL PREPARE DATA TO BE INSERTED INTO            
       * T10-SCHEDULED-FLIGHTS-TABLE TABLE THAT WILL STORE INFORMATION   
@@ -2817,7 +3079,9 @@
        7022-INSERT-SCHEDULED-FLIGHT.                                    
                PERFORM 2347-MOVE-SCHED-FLIGHT-DATA                      
                EXEC SQL                                                 
-               INSERT INTO T10_SCHEDULED_FLIGHTS_TABLE(FLIGHT_NUMBER_TO,
+               INSERT INTO T10_SCHEDULED_FLIGHTS_TABLE(                 
+                                                SCHEDULED_FLIGHT_ID,    
+                                                FLIGHT_NUMBER_TO,       
                                                 FLIGHT_NUMBER_FROM,     
                                                 DEPARTURE_TIME_ORIGIN,  
                                                 ORIGIN_AIRPORT_CODE,    
@@ -2830,8 +3094,9 @@
                                                 START_SCHEDULE_DATE,    
                                                 END_SCHEDULE_DATE,      
                                                SCHEDULED_STATUS)        
-                                                                        
-                                       VALUES(:FLIGHT-NUMBER-TO,        
+
+                                       VALUES(:SCHEDULED-FLIGHT-ID,     
+                                              :FLIGHT-NUMBER-TO,        
                                               :FLIGHT-NUMBER-FROM,      
                                               :DEPARTURE-TIME-ORIGIN,   
                                               :ORIGIN-AIRPORT-CODE,     
@@ -2849,6 +3114,10 @@
               IF NOT SO-SQLCODE-NORMAL THEN                             
                 SET  SO-7022-PARA TO TRUE                               
                 PERFORM 9000-DB2-ERROR                                  
+              ELSE                                                      
+                MOVE 'SCHEDULE CREATE'   TO WS-LOG-ACTION-TEXT          
+                MOVE SCHEDULED-FLIGHT-ID TO WS-LOG-ENTITY-KEY           
+                PERFORM 9050-LOG-TRANSACTION                            
               END-IF                                                    
            .                                                            
       ******************************************************************
@@ -2895,12 +3164,14 @@
            END-IF                                                       
            DISPLAY '7100 PO DZWNYM IFIE '                               
            MOVE    T05-DEPARTURE-AIRPORT-CODE TO T02-AIRPORT-CODE       
+           MOVE    T05-DEPARTURE-TIMESTAMP(1:10) TO WS-TZ-REFERENCE-DATE
            PERFORM 7101-FETCH-TIMEZONE                                  
            MOVE T05-DEPARTURE-TIMESTAMP TO WS-MODIFIED-TIMESTAMP        
            PERFORM 7102-CONVERT-TIMESTAMP-TO-UTC                        
            MOVE WS-MODIFIED-TIMESTAMP-OUT TO T05-DEPARTURE-TIMESTAMP    
                                                                         
            MOVE    T05-ARRIVAL-AIRPORT-CODE TO T02-AIRPORT-CODE         
+           MOVE    T05-ARRIVAL-TIMESTAMP(1:10) TO WS-TZ-REFERENCE-DATE  
            PERFORM 7101-FETCH-TIMEZONE                                  
            MOVE T05-ARRIVAL-TIMESTAMP TO WS-MODIFIED-TIMESTAMP          
            PERFORM 7102-CONVERT-TIMESTAMP-TO-UTC                        
@@ -2911,25 +3182,50 @@
            .                                                            
       ******************************************************************
       *                 7101-FETCH-TIMEZONE                             
+      * TIME_ZONE2 IS THE AIRPORT'S STANDARD (NON-DST) OFFSET. WHEN     
+      * THE AIRPORT OBSERVES DAYLIGHT SAVING, DST_START_DATE AND        
+      * DST_END_DATE HOLD THE MMDD THE CHANGEOVER HAPPENS EACH YEAR,    
+      * AND DST_OFFSET HOLDS THE FULL OFFSET IN FORCE WHILE DST IS      
+      * ACTIVE. WE COMPARE THE MMDD PORTION OF THE CALLER-SUPPLIED      
+      * WS-TZ-REFERENCE-DATE (THE ACTUAL LOCAL DATE OF THE TIMESTAMP    
+      * BEING CONVERTED) AGAINST THAT RANGE TO PICK THE OFFSET THAT     
+      * REALLY APPLIED ON THAT DATE, INSTEAD OF ALWAYS USING THE        
+      * STANDARD OFFSET. AN AIRPORT THAT DOES NOT OBSERVE DST HAS       
+      * DST_START_DATE = DST_END_DATE = SPACES, WHICH NEVER MATCHES,    
+      * SO TIME_ZONE2 IS ALWAYS USED. THE SECOND WHEN HANDLES A RULE    
+      * THAT WRAPS OVER THE NEW YEAR (SOUTHERN-HEMISPHERE DST, E.G.     
+      * START 10-01 END 04-01)                                          
       ******************************************************************
        7101-FETCH-TIMEZONE.                                             
            INITIALIZE T02-TIME-ZONE2                                    
+           MOVE WS-TZ-REFERENCE-DATE(6:2) TO WS-TZ-REFERENCE-MMDD(1:2)  
+           MOVE WS-TZ-REFERENCE-DATE(9:2) TO WS-TZ-REFERENCE-MMDD(3:2)  
            DISPLAY '7101 AIRPORT CODE: ' T02-AIRPORT-CODE               
            EXEC SQL                                                     
-            SELECT TIME_ZONE2                                           
+            SELECT CASE                                                 
+                    WHEN DST_START_DATE <= DST_END_DATE AND             
+                         :WS-TZ-REFERENCE-MMDD                          
+                           BETWEEN DST_START_DATE AND DST_END_DATE      
+                      THEN DST_OFFSET                                   
+                    WHEN DST_START_DATE > DST_END_DATE AND              
+                        (:WS-TZ-REFERENCE-MMDD >= DST_START_DATE OR     
+                         :WS-TZ-REFERENCE-MMDD <= DST_END_DATE)         
+                      THEN DST_OFFSET                                   
+                    ELSE TIME_ZONE2                                     
+                   END                                                  
             INTO :T02-TIME-ZONE2                                        
             FROM T02_AIRPORT_TABLE                                      
             WHERE AIRPORT_CODE = :T02-AIRPORT-CODE                      
             FETCH FIRST ROW ONLY                                        
            END-EXEC                                                     
            MOVE SQLCODE TO SW-SQLCODE                                   
-                                                                        
+
            EVALUATE TRUE                                                
            WHEN SO-SQLCODE-NORMAL                                       
              DISPLAY 'STREFA TO: '   T02-TIME-ZONE2                     
-                                                                        
+
            WHEN OTHER                                                   
-                                                                        
+
              SET SO-7101-PARA TO TRUE                                   
              PERFORM 9000-DB2-ERROR                                     
            END-EVALUATE                                                 
@@ -3019,7 +3315,7 @@
       *                                                                 
       * ONLY NEED FOR THIS WAS BECAUSE DB2 NEEDS TO SELECT THIS VALUE   
       * FROM THE DATABASE (IT CANNOT BE PROVIDED BY HOST VARIALBE)      
-      *        
+      *                                                                 
       * BECAUSE WE DON'T NEED THAT DATA ANYMORE, WE WILL DELETE THAT    
       * ROW                                                             
       ******************************************************************
@@ -3131,12 +3427,41 @@
            PERFORM 2300-CALL-ERROR-ROUTINE                              
            .                                                            
       ******************************************************************
-      *                        9100-ROLLBACK                            
+      *                     9050-LOG-TRANSACTION                        
+      * WRITES ONE ROW TO T24_TRANSACTION_LOG_TABLE SO "WHICH AGENT     
+      * DID THIS" CAN ALWAYS BE ANSWERED. THE CALLER MOVES              
+      * WS-LOG-ACTION-TEXT AND WS-LOG-ENTITY-KEY BEFORE PERFORMING      
+      * THIS. EIBOPID/EIBTRNID ARE SUPPLIED BY CICS ON EVERY TASK --    
+      * NO WORKING-STORAGE DECLARATION IS NEEDED FOR THEM               
+      ******************************************************************
+       9050-LOG-TRANSACTION.                                            
+           MOVE EIBOPID              TO T24-OPERATOR-ID                 
+           MOVE EIBTRNID             TO T24-TRANSACTION-ID              
+           MOVE 'Z02292  '           TO T24-PROGRAM-ID                  
+           MOVE WS-LOG-ACTION-TEXT   TO T24-ACTION-TEXT                 
+           MOVE WS-LOG-ENTITY-KEY    TO T24-ENTITY-KEY                  
+           EXEC SQL                                                     
+             INSERT INTO T24_TRANSACTION_LOG_TABLE                      
+                (OPERATOR_ID, TRANSACTION_ID, PROGRAM_ID, ACTION_TEXT,  
+                 ENTITY_KEY, LOG_TIMESTAMP)                             
+             VALUES                                                     
+                (:T24-OPERATOR-ID, :T24-TRANSACTION-ID,                 
+                 :T24-PROGRAM-ID, :T24-ACTION-TEXT, :T24-ENTITY-KEY,    
+                 CURRENT TIMESTAMP)                                     
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-NORMAL THEN                                
+              SET SO-9050-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                       9100-ROLLBACK                             
       ******************************************************************
        9100-ROLLBACK.                                                   
            EXEC CICS                                                    
             SYNCPOINT ROLLBACK                                          
            END-EXEC                                                     
            PERFORM 2200-CHECK-EIBRESP                                   
-           .                                                                                                                                    
+           .                                                            
                                                          
\ No newline at end of file
