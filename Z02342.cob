@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z02342.
+       AUTHOR. OPERATIONS-SYSTEMS-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *
+      * BATCH JOB -- ROUTE NETWORK DISTANCE REPORT
+      *
+      * LISTS EVERY ORIGIN/DESTINATION AIRPORT PAIR CURRENTLY SERVED BY
+      * T05_FLIGHT_TABLE, TOGETHER WITH THE GREAT-CIRCLE DISTANCE
+      * BETWEEN THEM.  THE DISTANCE CALCULATION ITSELF IS THE SAME
+      * HAVERSINE-FORMULA ARITHMETIC Z02172'S 2208-CALCULATE-DISTANCE
+      * ALREADY USES TO ORDER CONNECTING ITINERARIES -- PULLED OUT HERE
+      * SO ROUTE PLANNING CAN SEE THE WHOLE NETWORK AT A GLANCE INSTEAD
+      * OF THAT LOGIC ONLY EVER RUNNING ONE PAIR AT A TIME, BURIED
+      * INSIDE A SEARCH TRANSACTION.
+      *
+      ******************************************************************
+      *                  CHANGE LOG
+      *
+      * 2026-08-09   OSG   INITIAL VERSION
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE T02TAB END-EXEC.
+           EXEC SQL INCLUDE T05TAB END-EXEC.
+
+           EXEC SQL
+             DECLARE C-ROUTE-PAIRS CURSOR FOR
+             SELECT DISTINCT DEPARTURE_AIRPORT_CODE,
+                              ARRIVAL_AIRPORT_CODE
+             FROM T05_FLIGHT_TABLE
+             ORDER BY DEPARTURE_AIRPORT_CODE, ARRIVAL_AIRPORT_CODE
+             FOR FETCH ONLY
+           END-EXEC
+
+       01 WS-DB2-ERROR.
+           05 SW-SQLCODE                    PIC S9(5).
+               88 SO-SQLCODE-OK             VALUE  000   100.
+               88 SO-SQLCODE-NORMAL         VALUE 000.
+               88 SO-SQLCODE-NOT-FOUND      VALUE 100.
+           05 WS-SQLCODE-FORMAT             PIC -(5).
+
+       01 SW-SWITCHES.
+           05 SW-IF-END-OF-CURSOR           PIC X VALUE 'N'.
+               88 SO-END-OF-CURSOR          VALUE 'Y'.
+
+       01 CT-CONSTANTS.
+           05 CT-PI-VALUE          PIC 9(1)V9(6) COMP VALUE 3.141592.
+           05 WS-EARTCH-RADIOUS    PIC S9(4) COMP VALUE 6371.
+
+       01 WS-ROUTE-PAIR.
+           05 WS-ORIGIN-AIRPORT                 PIC X(3).
+           05 WS-DESTINATION-AIRPORT             PIC X(3).
+
+       01 WS-DISTANCE-VARIABLES.
+           05 WS-LATITUDE                       COMP-2.
+           05 WS-LONGITUDE                      COMP-2.
+           05 WS-ORG-LATITUDE                   COMP-2.
+           05 WS-ORG-LONGITUDE                  COMP-2.
+           05 WS-DES-LATITUDE                   COMP-2.
+           05 WS-DES-LONGITUDE                  COMP-2.
+           05 WS-RAD-ORG-LATITUDE               COMP-2.
+           05 WS-RAD-ORG-LONGITUDE              COMP-2.
+           05 WS-RAD-DES-LATITUDE               COMP-2.
+           05 WS-RAD-DES-LONGITUDE              COMP-2.
+           05 WS-A                              COMP-2.
+           05 WS-C                              COMP-2.
+           05 WS-D                              COMP-2.
+           05 WS-CALCULATED-DISTANCE            COMP-2.
+
+       01 WS-COUNTERS.
+           05 WS-PAIRS-LISTED               PIC S9(7) COMP VALUE 0.
+
+       01 WS-REPORT-LINE.
+           05 WS-REPORT-ORIGIN               PIC X(3).
+           05 FILLER                         PIC X(4) VALUE SPACE.
+           05 WS-REPORT-DESTINATION          PIC X(3).
+           05 FILLER                         PIC X(4) VALUE SPACE.
+           05 WS-REPORT-DISTANCE             PIC ZZZ,ZZ9.
+           05 FILLER                         PIC X(3) VALUE ' KM'.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *                       0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ROUTES
+           PERFORM 9999-EXIT
+           .
+      ******************************************************************
+      *                       1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+           DISPLAY 'Z02342 -- ROUTE NETWORK DISTANCE REPORT STARTING'
+           DISPLAY 'ORG DEST DISTANCE'
+           EXEC SQL
+             OPEN C-ROUTE-PAIRS
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY 'Z02342 -- OPEN CURSOR FAILED, SQLCODE '
+                                                    WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                    2000-PROCESS-ROUTES
+      ******************************************************************
+       2000-PROCESS-ROUTES.
+           PERFORM 2010-FETCH-NEXT-PAIR
+           PERFORM UNTIL SO-END-OF-CURSOR
+              PERFORM 2020-CALCULATE-DISTANCE
+              PERFORM 2030-WRITE-REPORT-LINE
+              PERFORM 2010-FETCH-NEXT-PAIR
+           END-PERFORM
+           EXEC SQL
+             CLOSE C-ROUTE-PAIRS
+           END-EXEC
+           DISPLAY 'Z02342 -- ROUTE PAIRS LISTED: ' WS-PAIRS-LISTED
+           .
+      ******************************************************************
+      *                    2010-FETCH-NEXT-PAIR
+      ******************************************************************
+       2010-FETCH-NEXT-PAIR.
+           EXEC SQL
+             FETCH C-ROUTE-PAIRS
+             INTO :WS-ORIGIN-AIRPORT, :WS-DESTINATION-AIRPORT
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+              CONTINUE
+           WHEN SO-SQLCODE-NOT-FOUND
+              SET SO-END-OF-CURSOR TO TRUE
+           WHEN OTHER
+              DISPLAY 'Z02342 -- FETCH FAILED, SQLCODE '
+                                                    WS-SQLCODE-FORMAT
+              SET SO-END-OF-CURSOR TO TRUE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                  2020-CALCULATE-DISTANCE
+      * SAME HAVERSINE-FORMULA ARITHMETIC AS Z02172'S
+      * 2208-CALCULATE-DISTANCE, RE-EXPOSED HERE AGAINST EVERY DISTINCT
+      * ROUTE INSTEAD OF JUST THE ONE PAIR A SEARCH HAPPENS TO NEED
+      ******************************************************************
+       2020-CALCULATE-DISTANCE.
+           MOVE WS-DESTINATION-AIRPORT TO T02-AIRPORT-CODE
+           PERFORM 7231-GET-GEOGRAF-POS
+           MOVE WS-LATITUDE TO WS-DES-LATITUDE
+           MOVE WS-LONGITUDE TO WS-DES-LONGITUDE
+           MOVE WS-ORIGIN-AIRPORT TO T02-AIRPORT-CODE
+           PERFORM 7231-GET-GEOGRAF-POS
+           MOVE WS-LATITUDE TO WS-ORG-LATITUDE
+           MOVE WS-LONGITUDE TO WS-ORG-LONGITUDE
+
+           COMPUTE WS-RAD-DES-LATITUDE =
+                (CT-PI-VALUE * WS-DES-LATITUDE)  / 180
+           COMPUTE WS-RAD-DES-LONGITUDE =
+                (CT-PI-VALUE * WS-DES-LONGITUDE)  / 180
+           COMPUTE WS-RAD-ORG-LATITUDE =
+                (CT-PI-VALUE * WS-ORG-LATITUDE)  / 180
+           COMPUTE WS-RAD-ORG-LONGITUDE =
+                (CT-PI-VALUE * WS-ORG-LONGITUDE)  / 180
+
+           COMPUTE WS-LATITUDE = WS-RAD-DES-LATITUDE -
+                                 WS-RAD-ORG-LATITUDE
+           COMPUTE WS-LONGITUDE = WS-RAD-DES-LONGITUDE -
+                                 WS-RAD-ORG-LONGITUDE
+           COMPUTE WS-A = ( FUNCTION SIN(WS-LATITUDE / 2) ** 2 ) +
+            FUNCTION COS(WS-RAD-DES-LATITUDE) *
+            FUNCTION COS(WS-RAD-ORG-LATITUDE) *
+            FUNCTION SIN(WS-LONGITUDE / 2) ** 2
+
+           COMPUTE WS-C  = 2 * FUNCTION ATAN(
+              FUNCTION SQRT(WS-A) / FUNCTION SQRT(1 - WS-A) )
+
+           COMPUTE WS-D = WS-EARTCH-RADIOUS * WS-C
+           MOVE WS-D TO WS-CALCULATED-DISTANCE
+           .
+      ******************************************************************
+      *                   7231-GET-GEOGRAF-POS
+      * PARAGRAPH WILL GET LATITUDE AND LONGITUDE FOR A GIVEN AIRPORT
+      ******************************************************************
+       7231-GET-GEOGRAF-POS.
+           EXEC SQL
+            SELECT
+            LATITUDE,
+            LONGITUDE
+            INTO
+             :WS-LATITUDE,
+             :WS-LONGITUDE
+            FROM T02_AIRPORT_TABLE
+            WHERE
+            AIRPORT_CODE = :T02-AIRPORT-CODE
+            FETCH FIRST ROW ONLY
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-OK THEN
+              DISPLAY 'Z02342 -- GEOGRAF POS LOOKUP FAILED FOR '
+                                                    T02-AIRPORT-CODE
+           END-IF
+           .
+      ******************************************************************
+      *                   2030-WRITE-REPORT-LINE
+      ******************************************************************
+       2030-WRITE-REPORT-LINE.
+           MOVE WS-ORIGIN-AIRPORT TO WS-REPORT-ORIGIN
+           MOVE WS-DESTINATION-AIRPORT TO WS-REPORT-DESTINATION
+           MOVE WS-CALCULATED-DISTANCE TO WS-REPORT-DISTANCE
+           DISPLAY WS-REPORT-LINE
+           ADD 1 TO WS-PAIRS-LISTED
+           .
+      ******************************************************************
+      *                       9999-EXIT
+      ******************************************************************
+       9999-EXIT.
+           DISPLAY 'Z02342 -- ROUTE NETWORK DISTANCE REPORT ENDING'
+           GOBACK
+           .
