@@ -19,9 +19,50 @@
       * PROVIDED ( THEN USER CAN CHOOSE THIS COUNTRY NAME AND CONTROL   
       * WILL GO BACK TO THIS PROGRAM)                                   
       *                                                                 
+      *   ON THE VERY FIRST TURN (ONCE Z02192 HANDS OVER A FULL SET OF  
+      * PICKED SEATS) THIS PROGRAM NOW PARKS THE BOOKING AS AN ON HOLD  
+      * RESERVATION BEFORE ASKING FOR A SINGLE PASSENGER'S NAME, SO A   
+      * CUSTOMER WHO GETS INTERRUPTED PARTWAY THROUGH PASSENGER ENTRY   
+      * HAS SOMETHING SAVED TO COME BACK TO INSTEAD OF STARTING OVER    
+      * (7016-GET-NEW-RESERVATION-ID THROUGH 7020-INSERT-HELD-SEAT).    
+      * THE MAIN PASSENGER'S LAST NAME IS FILLED IN ONCE IT IS KNOWN    
+      * (7021-UPDATE-HOLD-PASSENGER-NAME, CALLED FROM 2112-SAVE-        
+      * PASSENGER-DATA). A HOUSEKEEPING JOB RELEASES ANY HOLD NEVER     
+      * COMPLETED WITHIN ITS TIME WINDOW.                               
       *                                                                 
+      *   NEW FIELD ADDED TO ZZEC0215 FOR THIS PROGRAM :                
+      *      WS-Z02202-I-HOLD-RESERVATION-ID -- THE RESERVATION_ID      
+      *      DRAWN FOR THE HOLD ON THE FIRST TURN, CARRIED ACROSS EVERY 
+      *      LATER PSEUDO-CONVERSATIONAL TURN OF THIS SAME RESERVATION  
+      *      THE SAME WAY Z02202-SEAT-COUNTER ALREADY IS                
       *                                                                 
+      *   NEW OPTIONAL FIELD ASSISTI ON MP0220 LETS THE USER FLAG A     
+      * PASSENGER AS NEEDING SPECIAL ASSISTANCE ('Y' OR 'N', BLANK      
+      * DEFAULTS TO 'N'). THIS IS KEPT ON A NEW COLUMN ON               
+      * T06_PASSENGERS_TABLE, SPECIAL_ASSISTANCE_FLAG, PIC X, SAME      
+      * Y/N CONVENTION AS IF_PASSENGER_CAN_FLY -- IT IS SET ON INSERT   
+      * FOR A NEW PASSENGER AND READ BACK (NOT OVERWRITTEN) FOR A       
+      * PASSENGER ALREADY ON FILE. SEE Z02192 FOR HOW AN ASSISTANCE     
+      * COUNT PROVIDED AT SEAT AUTO-ASSIGN TIME STEERS WHICH SEATS      
+      * GET HANDED OUT FIRST                                            
       *                                                                 
+      *   NEW OPTIONAL FIELD BAGSI ON MP0220 CAPTURES HOW MANY BAGS     
+      * THIS PASSENGER IS CHECKING (BLANK DEFAULTS TO 0). ONE ROW IS    
+      * WRITTEN TO THE NEW T18_BAGGAGE_TABLE FOR EVERY PASSENGER ON     
+      * THE RESERVATION (7022-INSERT-BAGGAGE-RECORD, CALLED FROM        
+      * 2112-SAVE-PASSENGER-DATA), KEYED BY RESERVATION_ID AND          
+      * PASSENGER_ID. BAGS OVER CT-FREE-BAGGAGE-ALLOWANCE ARE BILLED    
+      * AT CT-EXCESS-BAG-CHARGE EACH AND ADDED TO THE FARE TOTAL BY     
+      * 7091-ADD-BAGGAGE-CHARGES, CALLED FROM 7090-CALCULATE-TOTAL-     
+      * CHARGE, OFF THE PER-PASSENGER COUNTS KEPT ON THE COMMAREA       
+      * (Z02202-REVIEW-BAG-COUNT, THE SAME KIND OF ARRAY ALREADY USED   
+      * FOR Z02202-REVIEW-NAME ET AL)                                   
+      *                                                                 
+      *   ONCE PAYMENT VALIDATES, 7023-CONFIRM-HOLD-RESERVATION MOVES   
+      * RESERVATION_STATUS FROM 'ON HOLD' TO 'CONFIRMED' (CALLED FROM   
+      * 2130-PROCESS-PAYMENT-INPUT, RIGHT BEFORE CONTROL PASSES ON TO   
+      * Z02212) SO THE HOUSEKEEPING JOB THAT RELEASES EXPIRED HOLDS     
+      * NEVER MISTAKES A PAID RESERVATION FOR AN ABANDONED ONE          
       ******************************************************************
        DATA DIVISION.                                                   
        WORKING-STORAGE SECTION.                                         
@@ -33,7 +74,12 @@
            EXEC SQL INCLUDE T06TAB END-EXEC.                            
            EXEC SQL INCLUDE T04TAB END-EXEC.                            
            EXEC SQL INCLUDE T03TAB END-EXEC.                            
-       01 WS-DB2-ERROR.                    
+           EXEC SQL INCLUDE T14TAB END-EXEC.                            
+           EXEC SQL INCLUDE T09TAB END-EXEC.                            
+           EXEC SQL INCLUDE T18TAB END-EXEC.                            
+           EXEC SQL INCLUDE T20TAB END-EXEC.                            
+           EXEC SQL INCLUDE T24TAB END-EXEC.                            
+       01 WS-DB2-ERROR.                                                 
            10 SW-SQLCODE                    PIC S9(5).                  
                88 SO-SQLCODE-OK             VALUE  000   100.           
                88 SO-SQLCODE-NORMAL         VALUE 000.                  
@@ -59,17 +105,34 @@
                88 SO-7016-PARA              VALUE '7016'.               
                88 SO-7017-PARA              VALUE '7017'.               
                88 SO-7018-PARA              VALUE '7018'.               
+               88 SO-7019-PARA              VALUE '7019'.               
+               88 SO-7020-PARA              VALUE '7020'.               
+               88 SO-7021-PARA              VALUE '7021'.               
+               88 SO-7022-PARA              VALUE '7022'.               
+               88 SO-7023-PARA              VALUE '7023'.               
+               88 SO-9050-PARA              VALUE '9050'.               
+       01 WS-LOG-FIELDS.                                                
+           05 WS-LOG-ACTION-TEXT            PIC X(20).                  
+           05 WS-LOG-ENTITY-KEY             PIC X(20).                  
        01 CT-CONSTANTS.                                                 
            05 CT-CALLING-PROGRAM-NAME PIC X(8) VALUE 'Z02192  '.        
            05 CT-THIS-PROGRAM-NAME    PIC X(8) VALUE 'Z02202  '.        
            05 CT-ERROR-ROUTINE-NAME   PIC X(8) VALUE 'Z02141  '.        
            05 CT-SIMILAR-NAMES-PROG   PIC X(8) VALUE 'Z02162  '.        
            05 CT-RESERVATION-PROGRAM  PIC X(8) VALUE 'Z02212  '.        
+           05 CT-GROUP-DISCOUNT-MIN-SIZE PIC S9(4) COMP VALUE 10.       
+           05 CT-GROUP-DISCOUNT-PERCENT  PIC S9(3)V99 COMP-3            
+                                                VALUE 10.00.            
+           05 CT-HOLD-STATUS-TEXT        PIC X(10) VALUE 'ON HOLD'.     
+           05 CT-CONFIRMED-STATUS-TEXT   PIC X(10) VALUE 'CONFIRMED'.   
+           05 CT-FREE-BAGGAGE-ALLOWANCE  PIC S9(4) COMP VALUE 2.        
+           05 CT-EXCESS-BAG-CHARGE       PIC S9(5)V99 COMP-3            
+                                          VALUE 50.00.                  
        01 SW-SWITCHES.                                                  
            05 SW-IF-PROGRAM-RUNS-FIRST-TIME              PIC X.         
                88  SO-PROGRAM-RUNS-FIRST-TIME                VALUE 'Y'. 
                88  SO-PROGRAM-RUNS-WITH-DATA                 VALUE 'C'. 
-               88  SO-PROGRAM-RUNS-NOT-FIRST-TIME            VALUE 'N'.
+               88  SO-PROGRAM-RUNS-NOT-FIRST-TIME            VALUE 'N'. 
            05 SW-WHAT-TYPE-OF-END                            PIC X.     
                88 SO-FINAL-WITH-COMMAREA                     VALUE '1'. 
                88 SO-FINAL-TERMINATION                       VALUE '2'. 
@@ -110,7 +173,30 @@
                88 SO-PASSENGER-CAN-FLY                       VALUE 'Y'. 
            05 SW-IF-LETTER-VALID                 PIC X.                 
               88 SO-LETTER-VALID                 VALUE ' ' '-' '!' '?'. 
+           05 SW-IF-ON-PAYMENT-SCREEN                        PIC X.     
+               88 SO-ON-PAYMENT-SCREEN                       VALUE 'Y'. 
+               88 SO-NOT-ON-PAYMENT-SCREEN                   VALUE 'N'. 
+           05 SW-IF-PAYMENT-METHOD-VALID                     PIC X.     
+               88 SO-PAYMENT-METHOD-VALID                    VALUE '1'. 
+               88 SO-PAYMENT-METHOD-INVALID                  VALUE '2'. 
+           05 SW-IF-PAYMENT-AMOUNT-VALID                     PIC X.     
+               88 SO-PAYMENT-AMOUNT-VALID                    VALUE '1'. 
+               88 SO-PAYMENT-AMOUNT-INVALID                  VALUE '2'. 
+           05 SW-IF-FREQUENT-FLYER-FOUND                     PIC X.     
+               88 SO-FREQUENT-FLYER-FOUND                    VALUE '1'. 
+               88 SO-FREQUENT-FLYER-NOT-FOUND                VALUE '2'. 
+           05 SW-IF-DOCUMENT-EXPIRED                         PIC X.     
+               88 SO-DOCUMENT-EXPIRED                        VALUE '1'. 
+               88 SO-DOCUMENT-NOT-EXPIRED                    VALUE '2'. 
+           05 SW-IF-IN-REVIEW-MODE                           PIC X.     
+               88 SO-IN-REVIEW-MODE                          VALUE 'Y'. 
+               88 SO-NOT-IN-REVIEW-MODE                      VALUE 'N'. 
        01 WS-VARIABLES.                                                 
+           05 WS-FARE-AMOUNT                     PIC 9(7)V99 COMP-3.    
+           05 WS-TOTAL-CHARGE                    PIC 9(7)V99 COMP-3.    
+           05 WS-AMOUNT-TENDERED                  PIC 9(7)V99 COMP-3.   
+           05 WS-DISCOUNT-AMOUNT                 PIC 9(7)V99 COMP-3.    
+           05 WS-CORP-ACCOUNT-CODE               PIC X(10) VALUE SPACE. 
            05 WS-ITER                            PIC S9(4) COMP VALUE 0.
            05 WS-ITER1                           PIC S9(4) COMP VALUE 0.
            05 WS-ITER2                           PIC S9(4) COMP VALUE 0.
@@ -142,50 +228,66 @@
            05 WS-LAST-NAME.                                             
                10 WS-LAST-NAME-FIRST-LETTER      PIC X(1)  VALUE SPACE. 
                10 WS-LAST-NAME-REST              PIC X(49) VALUE SPACE. 
-           05 WS-NAME-CHECK                      PIC X(50).            
+           05 WS-NAME-CHECK                      PIC X(50).             
                                                                        
-           05 WS-TYPE-OF-DOCUMENT                PIC X     VALUE SPACE.
-           05 WS-NATIONALITY                     PIC X(50) VALUE SPACE.
-           05 WS-TEMP-AIRPORT-CODE1              PIC X(3)  VALUE SPACE.
-           05 WS-TEMP-AIRPORT-CODE2              PIC X(3)  VALUE SPACE.
-           05 WS-COUNTRY-CODE                    PIC X(3)  VALUE SPACE.
-           05 WS-ID-NUMBER                       PIC X(12) VALUE SPACE.
-           05 WS-SEAT-COUNTER-FORMAT             PIC 99   VALUE 0.     
-           05 WS-TEMP-ID-NUMBER                  PIC X(10) VALUE SPACE.
-       LINKAGE SECTION.                                                
-       01 DFHCOMMAREA PIC X(17294).                                    
-       PROCEDURE DIVISION USING DFHCOMMAREA.                           
-           PERFORM 1000-INIT                                           
-           PERFORM 2000-PROCESS                                        
-           PERFORM 3000-FINAL                                          
-           .                                                           
-      *****************************************************************
-      *                         1000-INIT                              
-      *****************************************************************
-       1000-INIT.                                                      
-           PERFORM  1005-CHECK-IF-FIRST-TIME                           
-           .                                                           
-      *****************************************************************
-      *                                                                
-      *                 1005-CHECK-IF-FIRST-TIME                       
-      *                                                                
-      *****************************************************************
-       1005-CHECK-IF-FIRST-TIME.                                       
-           INITIALIZE WS-ZZEC0215                                      
+           05 WS-TYPE-OF-DOCUMENT                PIC X     VALUE SPACE. 
+           05 WS-SPECIAL-ASSISTANCE-FLAG          PIC X     VALUE 'N'.  
+           05 WS-BAG-COUNT                        PIC S9(4) COMP        
+                                                             VALUE 0.   
+           05 WS-EXCESS-BAG-COUNT                 PIC S9(4) COMP        
+                                                             VALUE 0.   
+           05 WS-TOTAL-BAGGAGE-CHARGE             PIC 9(7)V99 COMP-3.   
+           05 WS-NATIONALITY                     PIC X(50) VALUE SPACE. 
+           05 WS-TEMP-AIRPORT-CODE1              PIC X(3)  VALUE SPACE. 
+           05 WS-TEMP-AIRPORT-CODE2              PIC X(3)  VALUE SPACE. 
+           05 WS-COUNTRY-CODE                    PIC X(3)  VALUE SPACE. 
+           05 WS-ID-NUMBER                       PIC X(12) VALUE SPACE. 
+           05 WS-SEAT-COUNTER-FORMAT             PIC 99   VALUE 0.      
+           05 WS-TEMP-ID-NUMBER                  PIC X(10) VALUE SPACE. 
+           05 WS-FREQUENT-FLYER-NUM              PIC X(10) VALUE SPACE. 
+           05 WS-FF-SEQ-NUM                      PIC 9(8)  VALUE 0.     
+           05 WS-DOCUMENT-EXPIRY-DATE            PIC X(10) VALUE SPACE. 
+           05 WS-FLIGHT-DEPARTURE-DATE           PIC X(10) VALUE SPACE. 
+       LINKAGE SECTION.                                                 
+       01 DFHCOMMAREA PIC X(17294).                                     
+       PROCEDURE DIVISION USING DFHCOMMAREA.                            
+           PERFORM 1000-INIT                                            
+           PERFORM 2000-PROCESS                                         
+           PERFORM 3000-FINAL                                           
+           .                                                            
+      ***************************************************************** 
+      *                         1000-INIT                               
+      ***************************************************************** 
+       1000-INIT.                                                       
+           PERFORM  1005-CHECK-IF-FIRST-TIME                            
+           .                                                            
+      ***************************************************************** 
+      *                                                                 
+      *                 1005-CHECK-IF-FIRST-TIME                        
+      *                                                                 
+      ***************************************************************** 
+       1005-CHECK-IF-FIRST-TIME.                                        
+           INITIALIZE WS-ZZEC0215                                       
                                                                        
-           MOVE DFHCOMMAREA TO WS-ZZEC0215                             
-           EVALUATE TRUE                                               
-             WHEN SO-M-FIRST-WITHOUT                                   
-               MOVE 1 TO Z02202-SEAT-COUNTER                           
-               PERFORM 1010-CICS-IGNORE    
+           MOVE DFHCOMMAREA TO WS-ZZEC0215                              
+           EVALUATE TRUE                                                
+             WHEN SO-M-FIRST-WITHOUT                                    
+               MOVE 1 TO Z02202-SEAT-COUNTER                            
+               MOVE ZERO TO Z02202-REVIEW-POINTER                       
+               PERFORM 1010-CICS-IGNORE                                 
                PERFORM 1015-SET-START-FLAGS                             
+               PERFORM 7016-GET-NEW-RESERVATION-ID                      
+               PERFORM 7017-INSERT-HOLD-RESERVATION                     
+               PERFORM 7018-HOLD-PICKED-SEATS                           
+               MOVE T09-RESERVATION-ID TO                               
+                                    WS-Z02202-I-HOLD-RESERVATION-ID     
                SET SO-M-NOT-FIRST TO TRUE                               
                SET SO-PROGRAM-RUNS-FIRST-TIME TO TRUE                   
-                                                                        
+
              WHEN SO-M-FIRST-WITH                                       
                SET SO-PROGRAM-RUNS-WITH-DATA  TO TRUE                   
                SET SO-M-NOT-FIRST TO TRUE                               
-                                                                        
+
              WHEN SO-M-NOT-FIRST                                        
                SET SO-PROGRAM-RUNS-NOT-FIRST-TIME  TO TRUE              
              WHEN OTHER                                                 
@@ -194,6 +296,11 @@
                SET SO-Z02141-M-WITH TO TRUE                             
                PERFORM 2300-CALL-ERROR-ROUTINE                          
            END-EVALUATE                                                 
+           IF Z02202-REVIEW-POINTER > 0 THEN                            
+              SET SO-IN-REVIEW-MODE TO TRUE                             
+           ELSE                                                         
+              SET SO-NOT-IN-REVIEW-MODE TO TRUE                         
+           END-IF                                                       
            .                                                            
       ******************************************************************
       *                       1010-CICS-IGNORE                          
@@ -209,11 +316,12 @@
       ******************************************************************
        1015-SET-START-FLAGS.                                            
            SET SO-GO-BACK-TO-THIS TO TRUE                               
+           SET SO-NOT-ON-PAYMENT-SCREEN TO TRUE                         
            .                                                            
       ******************************************************************
       *                       2000-PROCESS                              
       * THERE ARE 3 MODES THAT THIS PROGRAM CAN RUN IN                  
-      *           
+      *                                                                 
       *  1. SO-PROGRAM-RUNS-FIRST-TIME IT MEANS THAT PROGRAM            
       * LITERARY WAS PERFORMED FIRST TIME AND IT DOESN'T HAVE ANY       
       * OLD DATA                                                        
@@ -249,43 +357,43 @@
       ****************************************************************  
        2001-PROCESS-FIRST-TIME.                                         
            MOVE LOW-VALUES TO MP0220O                                   
-           MOVE Z02202-SEAT-COUNTER TO WS-SEAT-COUNTER-FORMAT
-           MOVE WS-SEAT-COUNTER-FORMAT TO PAS-NO                      
-           PERFORM 2100-SEND-THE-MAP                                  
-           .                                                          
-      ****************************************************************
-      *                     2002-PROCESS-WITH-DATA                    
-      ****************************************************************
-       2002-PROCESS-WITH-DATA.                                        
-      * IF THAT 'IF' ISN'T TRUE THAT MEANS THAT USER PROVIDED WRONG   
-      * COUNTRY NAME AND PROGRAM CALLED TO Z02162 ,                   
-      * USER CHOOSE SOME COUNTRY NAME AND RETURNED TO THIS PROGRAM    
-      *                                                               
-      * IF THAT IS THE CASE WE HAVE TO MOVE 'WS-Z02152-I-COUNTRY-IATA'
-      * VARIABLE THAT GET FROM Z02162 PROGRAM AND SENT IT TO THE USER 
-      *                                                               
-      * IN CASE THAT THIS VALUE THAT WE GET FROM Z02162 PROGRAM       
-      * IS INVALID THAT MEANS THAT USER MADE A MISTAKE                
-      *                                                               
-      * FOR EXAMPLE HE DIDN'T CHOOSE ANY NAME AND JUST PRESSED F3     
-      * IF THAT IS THE CASE HE WILL GET PROPER ERRROR MESSAGE         
-           DISPLAY '2002 PROCESS WITH DATA  '                         
-           DISPLAY '2002 WS-Z02152-I-COUNTRY-IATA: '                  
-                   WS-Z02152-I-COUNTRY-IATA                           
-           IF WS-Z02152-I-COUNTRY-IATA = SPACE OR LOW-VALUES THEN     
-               CONTINUE                                               
-           ELSE                                                       
-              DISPLAY 'WS-Z02152-I-COUNTRY-IATA NOT EMPTY '           
-              MOVE LOW-VALUES TO MP0220O                              
-              MOVE WS-Z02152-I-COUNTRY-IATA TO T03-COUNTRY-CODE       
-              PERFORM 7012-VALIDATE-COUNTRY-IATA                      
-              MOVE T03-COUNTRY-NAME-TEXT TO NATIONO                   
-           END-IF                                                     
-      *                                                               
-      * THOSE MOVE STATMENTS MOVES DATA THAT WERE PREVIOSULY SAVED    
-      * TO THE SCREEN                                                 
-      *                                                               
-           MOVE Z02202-SEAT-COUNTER TO WS-SEAT-COUNTER-FORMAT         
+           MOVE Z02202-SEAT-COUNTER TO WS-SEAT-COUNTER-FORMAT           
+           MOVE WS-SEAT-COUNTER-FORMAT TO PAS-NO                        
+           PERFORM 2100-SEND-THE-MAP                                    
+           .                                                            
+      ****************************************************************  
+      *                     2002-PROCESS-WITH-DATA                      
+      ****************************************************************  
+       2002-PROCESS-WITH-DATA.                                          
+      * IF THAT 'IF' ISN'T TRUE THAT MEANS THAT USER PROVIDED WRONG     
+      * COUNTRY NAME AND PROGRAM CALLED TO Z02162 ,                     
+      * USER CHOOSE SOME COUNTRY NAME AND RETURNED TO THIS PROGRAM      
+      *                                                                 
+      * IF THAT IS THE CASE WE HAVE TO MOVE 'WS-Z02152-I-COUNTRY-IATA'  
+      * VARIABLE THAT GET FROM Z02162 PROGRAM AND SENT IT TO THE USER   
+      *                                                                 
+      * IN CASE THAT THIS VALUE THAT WE GET FROM Z02162 PROGRAM         
+      * IS INVALID THAT MEANS THAT USER MADE A MISTAKE                  
+      *                                                                 
+      * FOR EXAMPLE HE DIDN'T CHOOSE ANY NAME AND JUST PRESSED F3       
+      * IF THAT IS THE CASE HE WILL GET PROPER ERRROR MESSAGE           
+           DISPLAY '2002 PROCESS WITH DATA  '                           
+           DISPLAY '2002 WS-Z02152-I-COUNTRY-IATA: '                    
+                   WS-Z02152-I-COUNTRY-IATA                             
+           IF WS-Z02152-I-COUNTRY-IATA = SPACE OR LOW-VALUES THEN       
+               CONTINUE                                                 
+           ELSE                                                         
+              DISPLAY 'WS-Z02152-I-COUNTRY-IATA NOT EMPTY '             
+              MOVE LOW-VALUES TO MP0220O                                
+              MOVE WS-Z02152-I-COUNTRY-IATA TO T03-COUNTRY-CODE         
+              PERFORM 7012-VALIDATE-COUNTRY-IATA                        
+              MOVE T03-COUNTRY-NAME-TEXT TO NATIONO                     
+           END-IF                                                       
+      *                                                                 
+      * THOSE MOVE STATMENTS MOVES DATA THAT WERE PREVIOSULY SAVED      
+      * TO THE SCREEN                                                   
+      *                                                                 
+           MOVE Z02202-SEAT-COUNTER TO WS-SEAT-COUNTER-FORMAT           
            MOVE WS-SEAT-COUNTER-FORMAT TO PAS-NO                        
            DISPLAY '2002 PAS-NO ' PAS-NO                                
            MOVE Z02202-PASS-NAME      TO NAMEO                          
@@ -314,14 +422,42 @@
        2003-PROCESS-NOT-FIRST-TIME.                                     
            EVALUATE EIBAID                                              
            WHEN DFHENTER                                                
-               PERFORM 2102-PROCESS-INPUT-DATA                          
-               PERFORM 2112-SAVE-PASSENGER-DATA                         
-               PERFORM 2111-DISPLAY-NEXT                                
+               IF SO-ON-PAYMENT-SCREEN THEN                             
+                   PERFORM 2130-PROCESS-PAYMENT-INPUT                   
+               ELSE                                                     
+                   IF SO-IN-REVIEW-MODE THEN                            
+                       PERFORM 2116-RETURN-TO-LIVE-ENTRY                
+                   ELSE                                                 
+                       PERFORM 2102-PROCESS-INPUT-DATA                  
+                       PERFORM 2112-SAVE-PASSENGER-DATA                 
+                       PERFORM 2111-DISPLAY-NEXT                        
+                   END-IF                                               
+               END-IF                                                   
+           WHEN DFHPF7                                                  
+               IF SO-ON-PAYMENT-SCREEN THEN                             
+                   PERFORM 2400-INITIALIZE-ERROR-MESSAGE                
+                   MOVE 'NO-ACTION KEY          ' TO                    
+                                       WS-Z02141-I-ERROR-MESSAGE(1)     
+                   SET SO-Z02141-M-WITH TO TRUE                         
+                   PERFORM 2300-CALL-ERROR-ROUTINE                      
+               ELSE                                                     
+                   PERFORM 2113-DISPLAY-PREVIOUS-PASSENGER              
+               END-IF                                                   
+           WHEN DFHPF8                                                  
+               IF SO-ON-PAYMENT-SCREEN OR SO-NOT-IN-REVIEW-MODE THEN    
+                   PERFORM 2400-INITIALIZE-ERROR-MESSAGE                
+                   MOVE 'NO-ACTION KEY          ' TO                    
+                                       WS-Z02141-I-ERROR-MESSAGE(1)     
+                   SET SO-Z02141-M-WITH TO TRUE                         
+                   PERFORM 2300-CALL-ERROR-ROUTINE                      
+               ELSE                                                     
+                   PERFORM 2114-DISPLAY-NEXT-REVIEWED-PASSENGER         
+               END-IF                                                   
            WHEN DFHPF3                                                  
                SET SO-FINAL-TERMINATION TO TRUE                         
            WHEN OTHER                                                   
                PERFORM 2400-INITIALIZE-ERROR-MESSAGE                    
-               MOVE 'NO-ACTION KEY          ' TO        
+               MOVE 'NO-ACTION KEY          ' TO                        
                                    WS-Z02141-I-ERROR-MESSAGE(1)         
                SET SO-Z02141-M-WITH TO TRUE                             
                PERFORM 2300-CALL-ERROR-ROUTINE                          
@@ -343,8 +479,41 @@
       ****************************************************************  
        2102-PROCESS-INPUT-DATA.                                         
            PERFORM 2103-RECEIVE-USER-INPUT                              
-           PERFORM 2104-CHECK-IF-INPUT-EMPTY                            
-           PERFORM 2105-CHECK-IF-INPUT-VALID                            
+           PERFORM 2101-CHECK-FREQUENT-FLYER-LOOKUP                     
+           IF SO-FREQUENT-FLYER-FOUND THEN                              
+              CONTINUE                                                  
+           ELSE                                                         
+              PERFORM 2104-CHECK-IF-INPUT-EMPTY                         
+              PERFORM 2105-CHECK-IF-INPUT-VALID                         
+           END-IF                                                       
+           .                                                            
+      ****************************************************************  
+      *              2101-CHECK-FREQUENT-FLYER-LOOKUP                   
+      * IF THE USER TYPED A FREQUENT FLYER NUMBER INSTEAD OF KEYING     
+      * ALL THE PASSENGER DATA OVER AGAIN, LOOK THE PASSENGER UP BY     
+      * THAT NUMBER AND SKIP STRAIGHT TO THE SAME VALIDATION AN         
+      * EXISTING PASSENGER GOES THROUGH BY IDENTIFICATION NUMBER        
+      ****************************************************************  
+       2101-CHECK-FREQUENT-FLYER-LOOKUP.                                
+           SET SO-FREQUENT-FLYER-NOT-FOUND TO TRUE                      
+           IF FFNOI = SPACE OR LOW-VALUES THEN                          
+              CONTINUE                                                  
+           ELSE                                                         
+              MOVE FFNOI TO WS-FREQUENT-FLYER-NUM                       
+              INSPECT WS-FREQUENT-FLYER-NUM REPLACING ALL '_' BY ' '    
+              PERFORM 7013-LOOKUP-BY-FREQUENT-FLYER                     
+              IF SO-FREQUENT-FLYER-FOUND THEN                           
+                 SET SO-PASSENGER-FOUND   TO TRUE                       
+                 SET SO-PASSANGER-IN-BASE TO TRUE                       
+                 PERFORM 2106-VALIDATE-OLD-PASSENGER                    
+              ELSE                                                      
+                 PERFORM 2400-INITIALIZE-ERROR-MESSAGE                  
+                 MOVE 'FREQUENT FLYER NUMBER NOT ON FILE ' TO           
+                                     WS-Z02141-I-ERROR-MESSAGE(1)       
+                 SET     SO-Z02141-M-WITH TO TRUE                       
+                 PERFORM 2300-CALL-ERROR-ROUTINE                        
+              END-IF                                                    
+           END-IF                                                       
            .                                                            
       ************************************************************      
       *                  2103-RECEIVE-USER-INPUT                        
@@ -357,7 +526,7 @@
              NOHANDLE                                                   
            END-EXEC                                                     
            EVALUATE EIBRESP                                             
-           WHEN DFHRESP(NORMAL) 
+           WHEN DFHRESP(NORMAL)                                         
               CONTINUE                                                  
            WHEN DFHRESP(MAPFAIL)                                        
               PERFORM 2400-INITIALIZE-ERROR-MESSAGE                     
@@ -384,6 +553,9 @@
            PERFORM 2304-IF-DOCUMENT-TYPE-EMPTY                          
            PERFORM 2305-IF-USER-ID-NUMBER-EMPTY                         
            PERFORM 2306-IF-USER-NATIONALITY-EMPTY                       
+           PERFORM 2308-IF-DOCUMENT-EXPIRY-EMPTY                        
+           PERFORM 2311-PROCESS-ASSISTANCE-FLAG                         
+           PERFORM 2312-PROCESS-BAGGAGE-COUNT                           
            .                                                            
       ****************************************************************  
       *                  2105-CHECK-IF-INPUT-VALID                      
@@ -429,115 +601,307 @@
               MOVE 'OTHER ERROR IN 2105 (Z02202) ' TO                   
                                   WS-Z02141-I-ERROR-MESSAGE(1)          
               SET SO-Z02141-M-WITH TO TRUE                              
-              PERFORM 2300-CALL-ERROR-ROUTINE   
-           END-EVALUATE                                               
-           .                                                          
-      ****************************************************************
-      *                    2106-VALIDATE-OLD-PASSENGER                
-      * OLD PASSENGER = PASSENGER WE ALREADY HAVE IN THE BASE         
-      ****************************************************************
-       2106-VALIDATE-OLD-PASSENGER.                                   
-           DISPLAY '2106 PERFORMED  '                                 
-           DISPLAY 'IF CAN FLY: ' IF-PASSENGER-CAN-FLY                
-           MOVE IF-PASSENGER-CAN-FLY TO SW-IF-PASSENGER-CAN-FLY       
-                                                                      
-           IF SO-PASSENGER-CAN-FLY  THEN                              
-              CONTINUE                                                
-           ELSE                                                       
-              PERFORM 2307-SEND-PASSENGER-BAN-MSG                     
-           END-IF                                                     
-           PERFORM 2355-CHECK-IF-VALID-DOCUMENT                       
-           .                                                          
-      ****************************************************************
-      *                       2110-VALIDATE-NEW-PASSENGER             
-      * USER PROVIDED DATA OF PASSENGER THAT WASN'T FLYING BEFORE.    
-      * WE WILL CHECK IF HE HAS VALID NATIONALITY AND                 
-      * IF HE CAN FLY ON THIS FLIGHT ( IF HE HAS VALID DOCUMENT)      
-      *                                                               
-      * IF ALL PROVIDED DATA IS VALID THEN THIS PASSENGER DATA        
-      * WILL BE INSERTED INTO THE DATABASE                            
-      ****************************************************************
-       2110-VALIDATE-NEW-PASSENGER.                                   
-           PERFORM 2310-VALIDATE-FIRST-LAST-NAME                      
-           PERFORM 7002-CHECK-IF-COUNTRY-VALID                        
-           PERFORM 2355-CHECK-IF-VALID-DOCUMENT                       
-           PERFORM 7007-INSERT-PASSENGER-DATA                         
-           .                                                          
-      ****************************************************************
-      *                       2111-DISPLAY-NEXT                       
-      * IF USER PROVIDED DATA FOR ALL PASSENGERS THEN PROGRAM WILL    
-      * CALL TO NEXT PROGRAM                                           
-      * IF NOT THEN PROGRAM WILL DISPLAY ANOTHER EMPTY MAP AND ALLOW   
-      * USER TO PROVIDE INFO                                           
-      **************************************************************** 
-       2111-DISPLAY-NEXT.                                              
-           IF Z02202-SEAT-COUNTER  < Z02192-TICKET-NUMBER(1)  THEN     
-            ADD 1 TO Z02202-SEAT-COUNTER                               
-            MOVE LOW-VALUES TO MP0220O                                 
-            MOVE Z02202-SEAT-COUNTER TO WS-SEAT-COUNTER-FORMAT         
-            MOVE WS-SEAT-COUNTER-FORMAT TO PAS-NO                      
-            DISPLAY '2111 PAS-NO ' PAS-NO                              
-            PERFORM 2100-SEND-THE-MAP                                  
-           ELSE                                                        
-            PERFORM 2610-CALL-TO-NEXT-PROGRAM                          
-           END-IF                                                      
-           .                                                           
-      **************************************************************** 
-      *                  2112-SAVE-PASSENGER-DATA                      
-      **************************************************************** 
-       2112-SAVE-PASSENGER-DATA.                                       
-           DISPLAY '2112 SEAT COUNTER: ' Z02202-SEAT-COUNTER           
-           PERFORM VARYING WS-ITER3 FROM 1 BY 1 UNTIL                  
-                                WS-ITER3 > Z02192-NUMBER-OF-FLIGHTS    
-               MOVE PASSENGER-ID TO                                    
-                 Z02192-PASSENGER-ID(WS-ITER3,Z02202-SEAT-COUNTER)     
-           END-PERFORM                                                 
-           DISPLAY '2112 PASSENGER ID: '  PASSENGER-ID                 
-           .                                                           
-      **************************************************************** 
-      *                  2199-CHECK-IF-NAME-VALID                      
-      **************************************************************** 
-       2199-CHECK-IF-NAME-VALID.                                       
-           SET SO-NOT-INVALID-NAME TO TRUE                             
-           PERFORM VARYING WS-ITER FROM 1 BY 1 UNTIL WS-ITER >         
-                       LENGTH OF WS-NAME-CHECK OR SO-INVALID-NAME      
-              IF WS-NAME-CHECK(WS-ITER:1) IS ALPHABETIC THEN     
-               CONTINUE                                               
-              ELSE                                                    
-                 MOVE WS-NAME-CHECK(WS-ITER:1) TO  SW-IF-LETTER-VALID 
+              PERFORM 2300-CALL-ERROR-ROUTINE                           
+           END-EVALUATE                                                 
+           .                                                            
+      ****************************************************************  
+      *                    2106-VALIDATE-OLD-PASSENGER                  
+      * OLD PASSENGER = PASSENGER WE ALREADY HAVE IN THE BASE           
+      ****************************************************************  
+       2106-VALIDATE-OLD-PASSENGER.                                     
+           DISPLAY '2106 PERFORMED  '                                   
+           DISPLAY 'IF CAN FLY: ' IF-PASSENGER-CAN-FLY                  
+           MOVE IF-PASSENGER-CAN-FLY TO SW-IF-PASSENGER-CAN-FLY         
+           MOVE SPECIAL-ASSISTANCE-FLAG TO WS-SPECIAL-ASSISTANCE-FLAG   
+
+           IF SO-PASSENGER-CAN-FLY  THEN                                
+              CONTINUE                                                  
+           ELSE                                                         
+              PERFORM 2307-SEND-PASSENGER-BAN-MSG                       
+           END-IF                                                       
+           PERFORM 2355-CHECK-IF-VALID-DOCUMENT                         
+           .                                                            
+      ****************************************************************  
+      *                       2110-VALIDATE-NEW-PASSENGER               
+      * USER PROVIDED DATA OF PASSENGER THAT WASN'T FLYING BEFORE.      
+      * WE WILL CHECK IF HE HAS VALID NATIONALITY AND                   
+      * IF HE CAN FLY ON THIS FLIGHT ( IF HE HAS VALID DOCUMENT)        
+      *                                                                 
+      * IF ALL PROVIDED DATA IS VALID THEN THIS PASSENGER DATA          
+      * WILL BE INSERTED INTO THE DATABASE                              
+      ****************************************************************  
+       2110-VALIDATE-NEW-PASSENGER.                                     
+           PERFORM 2310-VALIDATE-FIRST-LAST-NAME                        
+           PERFORM 7002-CHECK-IF-COUNTRY-VALID                          
+           PERFORM 2355-CHECK-IF-VALID-DOCUMENT                         
+           PERFORM 7007-INSERT-PASSENGER-DATA                           
+           .                                                            
+      ****************************************************************  
+      *                       2111-DISPLAY-NEXT                         
+      * IF USER PROVIDED DATA FOR ALL PASSENGERS THEN PROGRAM WILL      
+      * CALL TO NEXT PROGRAM                                            
+      * IF NOT THEN PROGRAM WILL DISPLAY ANOTHER EMPTY MAP AND ALLOW    
+      * USER TO PROVIDE INFO                                            
+      ****************************************************************  
+       2111-DISPLAY-NEXT.                                               
+           IF Z02202-SEAT-COUNTER  < Z02192-TICKET-NUMBER(1)  THEN      
+            ADD 1 TO Z02202-SEAT-COUNTER                                
+            MOVE LOW-VALUES TO MP0220O                                  
+            MOVE Z02202-SEAT-COUNTER TO WS-SEAT-COUNTER-FORMAT          
+            MOVE WS-SEAT-COUNTER-FORMAT TO PAS-NO                       
+            DISPLAY '2111 PAS-NO ' PAS-NO                               
+            PERFORM 2100-SEND-THE-MAP                                   
+           ELSE                                                         
+            PERFORM 2120-SEND-PAYMENT-SCREEN                            
+           END-IF                                                       
+           .                                                            
+      ****************************************************************  
+      *                  2112-SAVE-PASSENGER-DATA                       
+      ****************************************************************  
+       2112-SAVE-PASSENGER-DATA.                                        
+           DISPLAY '2112 SEAT COUNTER: ' Z02202-SEAT-COUNTER            
+           PERFORM VARYING WS-ITER3 FROM 1 BY 1 UNTIL                   
+                                WS-ITER3 > Z02192-NUMBER-OF-FLIGHTS     
+               MOVE PASSENGER-ID TO                                     
+                 Z02192-PASSENGER-ID(WS-ITER3,Z02202-SEAT-COUNTER)      
+           END-PERFORM                                                  
+           MOVE Z02202-PASS-NAME      TO                                
+                         Z02202-REVIEW-NAME(Z02202-SEAT-COUNTER)        
+           MOVE Z02202-PASS-LAST-NAME TO                                
+                         Z02202-REVIEW-LAST-NAME(Z02202-SEAT-COUNTER)   
+           MOVE Z02202-DOCUMENT-TYPE  TO                                
+                         Z02202-REVIEW-DOC-TYPE(Z02202-SEAT-COUNTER)    
+           MOVE Z02202-ID-NUMBER      TO                                
+                         Z02202-REVIEW-ID-NUMBER(Z02202-SEAT-COUNTER)   
+           MOVE WS-BAG-COUNT          TO                                
+                         Z02202-REVIEW-BAG-COUNT(Z02202-SEAT-COUNTER)   
+           DISPLAY '2112 PASSENGER ID: '  PASSENGER-ID                  
+           IF Z02202-SEAT-COUNTER = 1 THEN                              
+              PERFORM 7021-UPDATE-HOLD-PASSENGER-NAME                   
+           END-IF                                                       
+           PERFORM 7022-INSERT-BAGGAGE-RECORD                           
+           .                                                            
+      ****************************************************************  
+      *              2113-DISPLAY-PREVIOUS-PASSENGER                    
+      * PF7 PAGES BACKWARD THROUGH THE PASSENGERS ALREADY ENTERED ON    
+      * THIS RESERVATION, SO A LARGE GROUP BOOKING CAN BE REVIEWED      
+      * WITHOUT STARTING OVER. THE FIRST PF7 STEPS BACK FROM THE        
+      * PASSENGER CURRENTLY BEING ENTERED TO THE ONE JUST SAVED, AND    
+      * EACH FOLLOWING PF7 STEPS BACK ONE MORE, DOWN TO PASSENGER 1     
+      ****************************************************************  
+       2113-DISPLAY-PREVIOUS-PASSENGER.                                 
+           IF Z02202-REVIEW-POINTER > 0 THEN                            
+              IF Z02202-REVIEW-POINTER > 1 THEN                         
+                 SUBTRACT 1 FROM Z02202-REVIEW-POINTER                  
+              END-IF                                                    
+           ELSE                                                         
+              IF Z02202-SEAT-COUNTER > 1 THEN                           
+                 COMPUTE Z02202-REVIEW-POINTER =                        
+                                           Z02202-SEAT-COUNTER - 1      
+              END-IF                                                    
+           END-IF                                                       
+           IF Z02202-REVIEW-POINTER > 0 THEN                            
+              SET SO-IN-REVIEW-MODE TO TRUE                             
+              PERFORM 2115-SEND-REVIEW-SCREEN                           
+           ELSE                                                         
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE                     
+              MOVE 'NO PREVIOUS PASSENGER TO REVIEW' TO                 
+                                  WS-Z02141-I-ERROR-MESSAGE(1)          
+              SET SO-Z02141-M-WITH TO TRUE                              
+              PERFORM 2300-CALL-ERROR-ROUTINE                           
+           END-IF                                                       
+           .                                                            
+      ****************************************************************  
+      *            2114-DISPLAY-NEXT-REVIEWED-PASSENGER                 
+      * PF8 PAGES FORWARD THROUGH THE REVIEW. ONCE THE LAST REVIEWED    
+      * PASSENGER IS REACHED, PF8 RETURNS TO THE LIVE ENTRY SCREEN FOR  
+      * THE PASSENGER STILL BEING KEYED                                 
+      ****************************************************************  
+       2114-DISPLAY-NEXT-REVIEWED-PASSENGER.                            
+           IF Z02202-REVIEW-POINTER < Z02202-SEAT-COUNTER - 1 THEN      
+              ADD 1 TO Z02202-REVIEW-POINTER                            
+              PERFORM 2115-SEND-REVIEW-SCREEN                           
+           ELSE                                                         
+              PERFORM 2116-RETURN-TO-LIVE-ENTRY                         
+           END-IF                                                       
+           .                                                            
+      ****************************************************************  
+      *                 2115-SEND-REVIEW-SCREEN                         
+      * REDISPLAYS THE DATA SAVED FOR THE PASSENGER Z02202-REVIEW-      
+      * POINTER IS CURRENTLY POINTING AT. THE SCREEN IS READ-ONLY       
+      * HERE -- THE USER PAGES AWAY WITH PF7/PF8 RATHER THAN            
+      * RE-KEYING AND RE-SUBMITTING ALREADY-SAVED DATA                  
+      ****************************************************************  
+       2115-SEND-REVIEW-SCREEN.                                         
+           MOVE LOW-VALUES TO MP0220O                                   
+           MOVE Z02202-REVIEW-POINTER TO WS-SEAT-COUNTER-FORMAT         
+           MOVE WS-SEAT-COUNTER-FORMAT TO PAS-NO                        
+           MOVE Z02202-REVIEW-NAME(Z02202-REVIEW-POINTER)               
+                                                       TO NAMEO         
+           MOVE Z02202-REVIEW-LAST-NAME(Z02202-REVIEW-POINTER)          
+                                                       TO LNAMEO        
+           MOVE Z02202-REVIEW-DOC-TYPE(Z02202-REVIEW-POINTER)           
+                                                       TO TYPEO         
+           MOVE Z02202-REVIEW-ID-NUMBER(Z02202-REVIEW-POINTER)          
+                                                       TO PESELI        
+           PERFORM 2100-SEND-THE-MAP                                    
+           .                                                            
+      ****************************************************************  
+      *                2116-RETURN-TO-LIVE-ENTRY                        
+      * LEAVES REVIEW MODE AND REDISPLAYS THE BLANK ENTRY SCREEN FOR    
+      * THE PASSENGER STILL IN PROGRESS -- THE SAME SCREEN PF7 WAS      
+      * PRESSED FROM                                                    
+      ****************************************************************  
+       2116-RETURN-TO-LIVE-ENTRY.                                       
+           MOVE ZERO TO Z02202-REVIEW-POINTER                           
+           SET SO-NOT-IN-REVIEW-MODE TO TRUE                            
+           MOVE LOW-VALUES TO MP0220O                                   
+           MOVE Z02202-SEAT-COUNTER TO WS-SEAT-COUNTER-FORMAT           
+           MOVE WS-SEAT-COUNTER-FORMAT TO PAS-NO                        
+           PERFORM 2100-SEND-THE-MAP                                    
+           .                                                            
+      ****************************************************************  
+      *                  2120-SEND-PAYMENT-SCREEN                       
+      * ALL PASSENGERS HAVE BEEN ENTERED, SO BEFORE CONTROL GOES TO     
+      * Z02212 TO FINALIZE THE RESERVATION WE NEED THE FARE PROGRAM     
+      * CALCULATED (7090-CALCULATE-TOTAL-CHARGE) SETTLED -- PROGRAM     
+      * WILL DISPLAY THE AMOUNT DUE AND COLLECT A PAYMENT METHOD AND    
+      * AMOUNT TENDERED BEFORE THE RESERVATION IS ALLOWED TO FINALIZE   
+      ****************************************************************  
+       2120-SEND-PAYMENT-SCREEN.                                        
+           PERFORM 7090-CALCULATE-TOTAL-CHARGE                          
+           SET SO-ON-PAYMENT-SCREEN TO TRUE                             
+           MOVE LOW-VALUES TO MP0220O                                   
+           MOVE WS-TOTAL-CHARGE TO AMOUNT-DUEO                          
+           PERFORM 2100-SEND-THE-MAP                                    
+           .                                                            
+      ****************************************************************  
+      *                  2130-PROCESS-PAYMENT-INPUT                     
+      ****************************************************************  
+       2130-PROCESS-PAYMENT-INPUT.                                      
+           PERFORM 2131-RECEIVE-PAYMENT-INPUT                           
+           PERFORM 2132-VALIDATE-PAYMENT-METHOD                         
+           PERFORM 2133-VALIDATE-PAYMENT-AMOUNT                         
+           IF SO-PAYMENT-METHOD-VALID AND SO-PAYMENT-AMOUNT-VALID THEN  
+               PERFORM 7023-CONFIRM-HOLD-RESERVATION                    
+               PERFORM 2610-CALL-TO-NEXT-PROGRAM                        
+           ELSE                                                         
+               PERFORM 2400-INITIALIZE-ERROR-MESSAGE                    
+               MOVE 'INVALID PAYMENT DATA' TO                           
+                                   WS-Z02141-I-ERROR-MESSAGE(1)         
+               SET SO-Z02141-M-WITH TO TRUE                             
+               PERFORM 2300-CALL-ERROR-ROUTINE                          
+           END-IF                                                       
+           .                                                            
+      ****************************************************************  
+      *                  2131-RECEIVE-PAYMENT-INPUT                     
+      ****************************************************************  
+       2131-RECEIVE-PAYMENT-INPUT.                                      
+           MOVE LOW-VALUES TO MP0220I                                   
+           EXEC CICS                                                    
+             RECEIVE MAP('MP0220') MAPSET('MP0220')                     
+             INTO(MP0220I)                                              
+             NOHANDLE                                                   
+           END-EXEC                                                     
+           EVALUATE EIBRESP                                             
+           WHEN DFHRESP(NORMAL)                                         
+              CONTINUE                                                  
+           WHEN DFHRESP(MAPFAIL)                                        
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE                     
+              MOVE 'PLEASE PROVIDE PAYMENT DATA !' TO                   
+                                  WS-Z02141-I-ERROR-MESSAGE(1)          
+              SET SO-Z02141-M-WITH TO TRUE                              
+              PERFORM 2300-CALL-ERROR-ROUTINE                           
+           WHEN OTHER                                                   
+              PERFORM 2200-CHECK-EIBRESP                                
+           END-EVALUATE                                                 
+           .                                                            
+      ****************************************************************  
+      *                  2132-VALIDATE-PAYMENT-METHOD                   
+      ****************************************************************  
+       2132-VALIDATE-PAYMENT-METHOD.                                    
+           SET SO-PAYMENT-METHOD-VALID TO TRUE                          
+           EVALUATE PAYMENT-METHODI                                     
+           WHEN 'CASH'                                                  
+           WHEN 'CARD'                                                  
+           WHEN 'XFER'                                                  
+               CONTINUE                                                 
+           WHEN OTHER                                                   
+               SET SO-PAYMENT-METHOD-INVALID TO TRUE                    
+           END-EVALUATE                                                 
+           PERFORM 2134-GET-CORP-ACCOUNT-CODE                           
+           .                                                            
+      ****************************************************************  
+      *                  2134-GET-CORP-ACCOUNT-CODE                     
+      * CORPACCTI IS AN OPTIONAL FIELD ON THE SAME PAYMENT SCREEN --    
+      * A REPEAT BUSINESS-TRAVEL CUSTOMER'S COMPANY CODE, TAGGED ALONG  
+      * WITH THE RESERVATION SO SPEND CAN BE TRACKED BY ACCOUNT.        
+      * LEAVING IT BLANK CHANGES NOTHING ABOUT HOW PAYMENT IS HANDLED   
+      ****************************************************************  
+       2134-GET-CORP-ACCOUNT-CODE.                                      
+           IF CORPACCTI = SPACE OR LOW-VALUES THEN                      
+              MOVE SPACE TO WS-CORP-ACCOUNT-CODE                        
+           ELSE                                                         
+              MOVE CORPACCTI TO WS-CORP-ACCOUNT-CODE                    
+           END-IF                                                       
+           .                                                            
+      ****************************************************************  
+      *                  2133-VALIDATE-PAYMENT-AMOUNT                   
+      ****************************************************************  
+       2133-VALIDATE-PAYMENT-AMOUNT.                                    
+           MOVE ZERO TO WS-AMOUNT-TENDERED                              
+           COMPUTE WS-AMOUNT-TENDERED = FUNCTION NUMVAL                 
+                                         (AMOUNT-TENDEREDI)             
+           IF WS-AMOUNT-TENDERED >= WS-TOTAL-CHARGE THEN                
+               SET SO-PAYMENT-AMOUNT-VALID TO TRUE                      
+           ELSE                                                         
+               SET SO-PAYMENT-AMOUNT-INVALID TO TRUE                    
+           END-IF                                                       
+           .                                                            
+      ****************************************************************  
+      *                  2199-CHECK-IF-NAME-VALID                       
+      ****************************************************************  
+       2199-CHECK-IF-NAME-VALID.                                        
+           SET SO-NOT-INVALID-NAME TO TRUE                              
+           PERFORM VARYING WS-ITER FROM 1 BY 1 UNTIL WS-ITER >          
+                       LENGTH OF WS-NAME-CHECK OR SO-INVALID-NAME       
+              IF WS-NAME-CHECK(WS-ITER:1) IS ALPHABETIC THEN            
+               CONTINUE                                                 
+              ELSE                                                      
+                 MOVE WS-NAME-CHECK(WS-ITER:1) TO  SW-IF-LETTER-VALID   
                                                                       
-                 IF SO-LETTER-VALID                                   
-                 THEN                                                 
-                    CONTINUE                                          
-                 ELSE                                                 
-                    SET SO-INVALID-NAME TO TRUE                       
-                    PERFORM 2400-INITIALIZE-ERROR-MESSAGE             
-                    MOVE 'INVALID FIRST OR LAST NAME '                
-                             TO  WS-Z02141-I-ERROR-MESSAGE(1)         
-                    SET SO-Z02141-M-WITH TO TRUE                      
-                    PERFORM 2300-CALL-ERROR-ROUTINE                   
-                 END-IF                                               
-              END-IF                                                  
-           END-PERFORM                                                
-           .                                                          
-      ****************************************************************
-      *                     2200-CHECK-EIBRESP                        
-      ****************************************************************
-       2200-CHECK-EIBRESP.                                            
+                 IF SO-LETTER-VALID                                     
+                 THEN                                                   
+                    CONTINUE                                            
+                 ELSE                                                   
+                    SET SO-INVALID-NAME TO TRUE                         
+                    PERFORM 2400-INITIALIZE-ERROR-MESSAGE               
+                    MOVE 'INVALID FIRST OR LAST NAME '                  
+                             TO  WS-Z02141-I-ERROR-MESSAGE(1)           
+                    SET SO-Z02141-M-WITH TO TRUE                        
+                    PERFORM 2300-CALL-ERROR-ROUTINE                     
+                 END-IF                                                 
+              END-IF                                                    
+           END-PERFORM                                                  
+           .                                                            
+      ****************************************************************  
+      *                     2200-CHECK-EIBRESP                          
+      ****************************************************************  
+       2200-CHECK-EIBRESP.                                              
                                                                       
-           PERFORM 2400-INITIALIZE-ERROR-MESSAGE                      
-           EVALUATE EIBRESP                                           
-           WHEN DFHRESP(NORMAL)                                       
-              CONTINUE                                                
-           WHEN DFHRESP(MAPFAIL)                                      
-              MOVE 'YOU NEED TO MAKE A CHOICE ' TO                    
-                         WS-Z02141-I-ERROR-MESSAGE(1)                 
-              SET    SO-Z02141-M-WITH TO TRUE                         
-              PERFORM 2300-CALL-ERROR-ROUTINE                         
-           WHEN DFHRESP(QIDERR)                                       
-              MOVE 'QIDERR ' TO                                       
-                         WS-Z02141-I-ERROR-MESSAGE(1)                 
-              SET    SO-Z02141-M-WITH TO TRUE     
+           PERFORM 2400-INITIALIZE-ERROR-MESSAGE                        
+           EVALUATE EIBRESP                                             
+           WHEN DFHRESP(NORMAL)                                         
+              CONTINUE                                                  
+           WHEN DFHRESP(MAPFAIL)                                        
+              MOVE 'YOU NEED TO MAKE A CHOICE ' TO                      
+                         WS-Z02141-I-ERROR-MESSAGE(1)                   
+              SET    SO-Z02141-M-WITH TO TRUE                           
+              PERFORM 2300-CALL-ERROR-ROUTINE                           
+           WHEN DFHRESP(QIDERR)                                         
+              MOVE 'QIDERR ' TO                                         
+                         WS-Z02141-I-ERROR-MESSAGE(1)                   
+              SET    SO-Z02141-M-WITH TO TRUE                           
               PERFORM 2300-CALL-ERROR-ROUTINE                           
            WHEN DFHRESP(ITEMERR)                                        
               MOVE 'ITEMERR' TO                                         
@@ -645,7 +1009,7 @@
               ELSE                                                      
                PERFORM 2400-INITIALIZE-ERROR-MESSAGE                    
                MOVE 'INVALID ID NUMBER  ' TO                            
-                                  WS-Z02141-I-ERROR-MESSAGE(1)    
+                                  WS-Z02141-I-ERROR-MESSAGE(1)          
                SET SO-Z02141-M-WITH TO TRUE                             
                PERFORM 2300-CALL-ERROR-ROUTINE                          
               END-IF                                                    
@@ -667,6 +1031,24 @@
            END-IF                                                       
            .                                                            
       ******************************************************************
+      *                   2308-IF-DOCUMENT-EXPIRY-EMPTY                 
+      * CAPTURES THE TRAVEL DOCUMENT'S EXPIRY DATE (YYYY-MM-DD) SO      
+      * 2355-CHECK-IF-VALID-DOCUMENT CAN TELL WHETHER IT WILL STILL     
+      * BE VALID ON THE FLIGHT'S DEPARTURE DATE                         
+      ******************************************************************
+       2308-IF-DOCUMENT-EXPIRY-EMPTY.                                   
+           IF DEXPI = SPACE OR LOW-VALUES THEN                          
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE                     
+              MOVE 'PROVIDE DOCUMENT EXPIRY DATE ' TO                   
+                                  WS-Z02141-I-ERROR-MESSAGE(1)          
+              SET SO-Z02141-M-WITH TO TRUE                              
+              PERFORM 2300-CALL-ERROR-ROUTINE                           
+           ELSE                                                         
+              MOVE DEXPI TO WS-DOCUMENT-EXPIRY-DATE                     
+              INSPECT WS-DOCUMENT-EXPIRY-DATE REPLACING ALL '_' BY ' '  
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
       *                   2307-SEND-PASSENGER-BAN-MSG                   
       ******************************************************************
        2307-SEND-PASSENGER-BAN-MSG.                                     
@@ -681,7 +1063,7 @@
       ******************************************************************
        2308-INITIALIZE-THE-MAP.                                         
            MOVE LOW-VALUES TO  Z02202-PASS-NAME                         
-           MOVE LOW-VALUES TO  Z02202-PASS-LAST-NAME 
+           MOVE LOW-VALUES TO  Z02202-PASS-LAST-NAME                    
            MOVE LOW-VALUES TO  Z02202-DOCUMENT-TYPE                     
            MOVE 0          TO  Z02202-ID-NUMBER                         
            MOVE LOW-VALUES TO WS-Z02152-I-COUNTRY-IATA                  
@@ -716,42 +1098,130 @@
       ******************************************************************
        2310-VALIDATE-FIRST-LAST-NAME.                                   
            MOVE WS-NAME TO WS-NAME-CHECK                                
-           PERFORM 2199-CHECK-IF-NAME-VALID      
-           MOVE WS-LAST-NAME TO WS-NAME-CHECK                          
-           PERFORM 2199-CHECK-IF-NAME-VALID                            
-           .                                                           
-      **************************************************************** 
-      *                     2355-CHECK-IF-VALID-DOCUMENT               
-      **************************************************************** 
-       2355-CHECK-IF-VALID-DOCUMENT.                                   
-           MOVE WS-TYPE-OF-DOCUMENT  TO SW-WHAT-DOCUMENT-TYPE          
-           EVALUATE TRUE                                               
-           WHEN SO-PASSPORT                                            
-             CONTINUE                                                  
-           WHEN SO-NATIONAL-ID                                         
-              PERFORM 2309-IF-CAN-FLY-W-NATIONAL-ID                    
-           WHEN OTHER                                                  
-             PERFORM 2400-INITIALIZE-ERROR-MESSAGE                     
-             MOVE 'PLEASE PROVIDE VALID DOCUMENT TYPE '                
-                           TO  WS-Z02141-I-ERROR-MESSAGE(1)            
-             SET SO-Z02141-M-WITH TO TRUE                              
-             PERFORM 2300-CALL-ERROR-ROUTINE                           
-           END-EVALUATE                                                
-           .                                                           
-      *****************************************************************
-      *                   2400-INITIALIZE-ERROR-MESSAGE                
-      *****************************************************************
-       2400-INITIALIZE-ERROR-MESSAGE.                                  
-           PERFORM VARYING WS-ITER2 FROM 1 BY 1 UNTIL WS-ITER2 > 10    
-             MOVE SPACE TO WS-Z02141-I-ERROR-MESSAGE(WS-ITER2)         
-           END-PERFORM                                                 
-           .                                                           
-      *****************************************************************
-      *                    6610-CALL-TO-NEXT-PROGRAM                   
-      *****************************************************************
-       2610-CALL-TO-NEXT-PROGRAM.                                      
-           SET SO-M-FIRST-WITHOUT TO TRUE                              
-           SET SO-DISPLAY-RESERVATION TO TRUE      
+           PERFORM 2199-CHECK-IF-NAME-VALID                             
+           MOVE WS-LAST-NAME TO WS-NAME-CHECK                           
+           PERFORM 2199-CHECK-IF-NAME-VALID                             
+           .                                                            
+      ****************************************************************  
+      *                2311-PROCESS-ASSISTANCE-FLAG                     
+      * ASSISTI IS OPTIONAL -- BLANK MEANS NO SPECIAL ASSISTANCE        
+      * NEEDED. IF PROVIDED IT MUST BE 'Y' OR 'N'                       
+      ****************************************************************  
+       2311-PROCESS-ASSISTANCE-FLAG.                                    
+           IF ASSISTI = SPACE OR LOW-VALUES THEN                        
+              MOVE 'N' TO WS-SPECIAL-ASSISTANCE-FLAG                    
+           ELSE                                                         
+              MOVE ASSISTI TO WS-SPECIAL-ASSISTANCE-FLAG                
+              INSPECT WS-SPECIAL-ASSISTANCE-FLAG                        
+                               REPLACING ALL '_' BY ' '                 
+              IF WS-SPECIAL-ASSISTANCE-FLAG = 'Y' OR                    
+                 WS-SPECIAL-ASSISTANCE-FLAG = 'N' THEN                  
+                 CONTINUE                                               
+              ELSE                                                      
+                 PERFORM 2400-INITIALIZE-ERROR-MESSAGE                  
+                 MOVE 'ASSISTANCE FLAG MUST BE Y OR N ' TO              
+                                     WS-Z02141-I-ERROR-MESSAGE(1)       
+                 SET SO-Z02141-M-WITH TO TRUE                           
+                 PERFORM 2300-CALL-ERROR-ROUTINE                        
+              END-IF                                                    
+           END-IF                                                       
+           .                                                            
+      ****************************************************************  
+      *                2312-PROCESS-BAGGAGE-COUNT                       
+      * BAGSI IS OPTIONAL -- BLANK MEANS NO CHECKED BAGS. IF PROVIDED   
+      * IT MUST BE A NON-NEGATIVE NUMBER. BAGS OVER                     
+      * CT-FREE-BAGGAGE-ALLOWANCE ARE CHARGED CT-EXCESS-BAG-CHARGE      
+      * EACH -- SEE 7022-INSERT-BAGGAGE-RECORD AND 7090-CALCULATE-      
+      * TOTAL-CHARGE                                                    
+      ****************************************************************  
+       2312-PROCESS-BAGGAGE-COUNT.                                      
+           MOVE ZERO TO WS-BAG-COUNT                                    
+           IF BAGSI = SPACE OR LOW-VALUES THEN                          
+              CONTINUE                                                  
+           ELSE                                                         
+              IF FUNCTION TEST-NUMVAL(BAGSI) = 0 THEN                   
+                 COMPUTE WS-BAG-COUNT = FUNCTION NUMVAL(BAGSI)          
+                 IF WS-BAG-COUNT < ZERO THEN                            
+                    PERFORM 2400-INITIALIZE-ERROR-MESSAGE               
+                    MOVE 'NUMBER OF BAGS CANNOT BE NEGATIVE ' TO        
+                                        WS-Z02141-I-ERROR-MESSAGE(1)    
+                    SET SO-Z02141-M-WITH TO TRUE                        
+                    PERFORM 2300-CALL-ERROR-ROUTINE                     
+                 END-IF                                                 
+              ELSE                                                      
+                 PERFORM 2400-INITIALIZE-ERROR-MESSAGE                  
+                 MOVE 'INVALID NUMBER OF BAGS ' TO                      
+                                     WS-Z02141-I-ERROR-MESSAGE(1)       
+                 SET SO-Z02141-M-WITH TO TRUE                           
+                 PERFORM 2300-CALL-ERROR-ROUTINE                        
+              END-IF                                                    
+           END-IF                                                       
+           .                                                            
+      ****************************************************************  
+      *                     2355-CHECK-IF-VALID-DOCUMENT                
+      ****************************************************************  
+       2355-CHECK-IF-VALID-DOCUMENT.                                    
+           MOVE WS-TYPE-OF-DOCUMENT  TO SW-WHAT-DOCUMENT-TYPE           
+           EVALUATE TRUE                                                
+           WHEN SO-PASSPORT                                             
+             CONTINUE                                                   
+           WHEN SO-NATIONAL-ID                                          
+              PERFORM 2309-IF-CAN-FLY-W-NATIONAL-ID                     
+           WHEN OTHER                                                   
+             PERFORM 2400-INITIALIZE-ERROR-MESSAGE                      
+             MOVE 'PLEASE PROVIDE VALID DOCUMENT TYPE '                 
+                           TO  WS-Z02141-I-ERROR-MESSAGE(1)             
+             SET SO-Z02141-M-WITH TO TRUE                               
+             PERFORM 2300-CALL-ERROR-ROUTINE                            
+           END-EVALUATE                                                 
+           PERFORM 2356-CHECK-DOCUMENT-EXPIRY                           
+           .                                                            
+      ****************************************************************  
+      *                  2356-CHECK-DOCUMENT-EXPIRY                     
+      * COMPARES THE DOCUMENT EXPIRY DATE AGAINST THE FIRST FLIGHT'S    
+      * DEPARTURE DATE -- AN EXPIRED DOCUMENT BLOCKS AN INTERNATIONAL   
+      * (NOT-IN-SCHENGEN) TRIP AND ONLY WARNS FOR A SCHENGEN/DOMESTIC   
+      * ONE                                                             
+      ****************************************************************  
+       2356-CHECK-DOCUMENT-EXPIRY.                                      
+           PERFORM 7009-GET-FLIGHT-DEPARTURE-DATE                       
+           PERFORM 7003-IF-FLIGHT-IN-SCHENGEN                           
+           SET SO-DOCUMENT-NOT-EXPIRED TO TRUE                          
+           IF WS-DOCUMENT-EXPIRY-DATE(1:10) < WS-FLIGHT-DEPARTURE-DATE  
+                                                                 THEN   
+              SET SO-DOCUMENT-EXPIRED TO TRUE                           
+           END-IF                                                       
+           IF SO-DOCUMENT-EXPIRED THEN                                  
+              IF SO-NOT-IN-SCHENGEN THEN                                
+                 PERFORM 2400-INITIALIZE-ERROR-MESSAGE                  
+                 MOVE 'DOCUMENT EXPIRED BEFORE DEPARTURE  ' TO          
+                                     WS-Z02141-I-ERROR-MESSAGE(1)       
+                 SET SO-Z02141-M-WITH TO TRUE                           
+                 PERFORM 2300-CALL-ERROR-ROUTINE                        
+              ELSE                                                      
+                 DISPLAY '2356 WARNING -- DOCUMENT EXPIRED BEFORE '     
+                         'DEPARTURE: ' WS-DOCUMENT-EXPIRY-DATE          
+              END-IF                                                    
+           END-IF                                                       
+           .                                                            
+      ***************************************************************** 
+      *                   2400-INITIALIZE-ERROR-MESSAGE                 
+      ***************************************************************** 
+       2400-INITIALIZE-ERROR-MESSAGE.                                   
+           PERFORM VARYING WS-ITER2 FROM 1 BY 1 UNTIL WS-ITER2 > 10     
+             MOVE SPACE TO WS-Z02141-I-ERROR-MESSAGE(WS-ITER2)          
+           END-PERFORM                                                  
+           .                                                            
+      ***************************************************************** 
+      *                    6610-CALL-TO-NEXT-PROGRAM                    
+      ***************************************************************** 
+       2610-CALL-TO-NEXT-PROGRAM.                                       
+           SET SO-M-FIRST-WITHOUT TO TRUE                               
+           SET SO-DISPLAY-RESERVATION TO TRUE                           
+           MOVE WS-TOTAL-CHARGE TO WS-Z02202-O-TOTAL-CHARGE             
+           MOVE PAYMENT-METHODI TO WS-Z02202-O-PAYMENT-METHOD           
+           MOVE WS-AMOUNT-TENDERED TO WS-Z02202-O-AMOUNT-TENDERED       
+           MOVE WS-CORP-ACCOUNT-CODE TO WS-Z02202-O-CORP-ACCOUNT-CODE   
            MOVE WS-ZZEC0215 TO DFHCOMMAREA                              
            EXEC CICS                                                    
             XCTL PROGRAM(CT-RESERVATION-PROGRAM) COMMAREA(DFHCOMMAREA)  
@@ -765,6 +1235,7 @@
            MOVE WS-NATIONALITY TO WS-SEARCHED-PHRASE-COUNTRY            
            SET SO-M-FIRST-WITHOUT TO TRUE                               
            SET SO-CHECK-COUNTRY TO TRUE                                 
+           MOVE 'Z02202  ' TO WS-RETURN-CONTROL-PROGRAM                 
            MOVE WS-ZZEC0215 TO DFHCOMMAREA                              
            EXEC CICS                                                    
              XCTL PROGRAM(CT-SIMILAR-NAMES-PROG) COMMAREA(DFHCOMMAREA)  
@@ -787,7 +1258,7 @@
               SET SO-M-FIRST-WITH   TO TRUE                             
               EXEC CICS                                                 
                 XCTL PROGRAM(CT-CALLING-PROGRAM-NAME)                   
-                 COMMAREA(DFHCOMMAREA)            
+                 COMMAREA(DFHCOMMAREA)                                  
               END-EXEC                                                  
               PERFORM 2200-CHECK-EIBRESP                                
            WHEN OTHER                                                   
@@ -808,28 +1279,39 @@
            INITIALIZE IF-PASSENGER-CAN-FLY                              
            INITIALIZE PASSENGER-NAME                                    
            INITIALIZE PASSENGER-LAST-NAME                               
+           INITIALIZE FREQUENT-FLYER-NUMBER                             
+           INITIALIZE DOCUMENT-EXPIRY-DATE                              
+           INITIALIZE SPECIAL-ASSISTANCE-FLAG                           
            EXEC SQL                                                     
              SELECT NATIONALITY,                                        
                     DOCUMENT_TYPE,                                      
                     PASSENGER_ID,                                       
                     IF_PASSENGER_CAN_FLY,                               
                     PASSENGER_NAME,                                     
-                    PASSENGER_LAST_NAME                                 
+                    PASSENGER_LAST_NAME,                                
+                    FREQUENT_FLYER_NUMBER,                              
+                    DOCUMENT_EXPIRY_DATE,                               
+                    SPECIAL_ASSISTANCE_FLAG                             
              INTO                                                       
                     :NATIONALITY,                                       
                     :DOCUMENT-TYPE,                                     
                     :PASSENGER-ID,                                      
                     :IF-PASSENGER-CAN-FLY,                              
                     :PASSENGER-NAME,                                    
-                    :PASSENGER-LAST-NAME                                
+                    :PASSENGER-LAST-NAME,                               
+                    :FREQUENT-FLYER-NUMBER,                             
+                    :DOCUMENT-EXPIRY-DATE,                              
+                    :SPECIAL-ASSISTANCE-FLAG                            
              FROM                                                       
-                    T06_PASSENGERS_TABLE
+                    T06_PASSENGERS_TABLE                                
              WHERE IDENTIFICATION_NUMBER = :IDENTIFICATION-NUMBER       
            END-EXEC                                                     
            MOVE SQLCODE TO SW-SQLCODE                                   
            EVALUATE TRUE                                                
            WHEN SO-SQLCODE-NORMAL                                       
               DISPLAY '7001 PASSENGER ID: '  PASSENGER-ID               
+              DISPLAY '7001 FREQUENT FLYER: ' FREQUENT-FLYER-NUMBER     
+              MOVE DOCUMENT-EXPIRY-DATE TO WS-DOCUMENT-EXPIRY-DATE      
               PERFORM 2120-CHECK-PASS-DATA                              
               SET SO-PASSENGER-FOUND  TO TRUE                           
            WHEN SO-SQLCODE-NOT-FOUND                                    
@@ -859,7 +1341,7 @@
            END-IF                                                       
            .                                                            
       ****************************************************************  
-      *                7002-CHECK-IF-COUNTRY-VALID         
+      *                7002-CHECK-IF-COUNTRY-VALID                      
       ****************************************************************  
        7002-CHECK-IF-COUNTRY-VALID.                                     
            DISPLAY '7002 CHECK COUNTRY VALID: '                         
@@ -895,7 +1377,7 @@
              PERFORM 2640-CALL-TO-CHECK-NATIONALITY                     
            WHEN OTHER                                                   
              SET SO-7002-PARA TO TRUE                                   
-             PERFORM 9000-DB2-ERROR      
+             PERFORM 9000-DB2-ERROR                                     
            END-EVALUATE                                                 
            .                                                            
       ****************************************************************  
@@ -931,7 +1413,7 @@
                   T05.DEPARTURE_AIRPORT_CODE = T02.AIRPORT_CODE         
              INNER JOIN                                                 
                   T02_AIRPORT_TABLE T022 ON                             
-                  T05.ARRIVAL_AIRPORT_CODE = T022.AIRPORT_CODE   
+                  T05.ARRIVAL_AIRPORT_CODE = T022.AIRPORT_CODE          
              INNER JOIN                                                 
                   T11_SCHENGEN_COUNTRIES_TABLE T11                      
              ON T022.COUNTRY_CODE = T11.COUNTRY_CODE                    
@@ -967,7 +1449,7 @@
       *            7004-CHECK-IF-PASS-IN-SCHEN                          
       ****************************************************************  
        7004-CHECK-IF-PASS-IN-SCHEN.                                     
-           EXEC SQL           
+           EXEC SQL                                                     
             SELECT                                                      
                    T11.COUNTRY_CODE                                     
             INTO   :WS-COUNTRY-CODE                                     
@@ -1002,48 +1484,50 @@
            PERFORM VARYING WS-ITER1 FROM 1 BY 1 UNTIL WS-ITER1 >        
                       Z02192-NUMBER-OF-FLIGHTS OR SO-NOT-IN-ONE-COUNTRY 
                                                                         
-               PERFORM 7015-CHECK-AIPORT-COUNTRIES    
-           END-PERFORM                                                 
-           .                                                           
-      **************************************************************** 
-      *               7006-GET-USER-COUNTRY-CODE                       
-      **************************************************************** 
-       7006-GET-USER-COUNTRY-CODE.                                     
-           EXEC SQL                                                    
-             SELECT COUNTRY_CODE                                       
-             INTO :WS-COUNTRY-CODE                                     
-             FROM T03_COUNTRY_TABLE                                    
-             WHERE COUNTRY_CODE = :NATIONALITY                         
-           END-EXEC                                                    
-      * USER NATIONALITY WAS SAVED IN DATABASE SO IT SHOULD BE         
-      * VALID                                                          
-      * IF IT IS NOT PROGRAM WILL TERMINATE                            
+               PERFORM 7015-CHECK-AIPORT-COUNTRIES                      
+           END-PERFORM                                                  
+           .                                                            
+      ****************************************************************  
+      *               7006-GET-USER-COUNTRY-CODE                        
+      ****************************************************************  
+       7006-GET-USER-COUNTRY-CODE.                                      
+           EXEC SQL                                                     
+             SELECT COUNTRY_CODE                                        
+             INTO :WS-COUNTRY-CODE                                      
+             FROM T03_COUNTRY_TABLE                                     
+             WHERE COUNTRY_CODE = :NATIONALITY                          
+           END-EXEC                                                     
+      * USER NATIONALITY WAS SAVED IN DATABASE SO IT SHOULD BE          
+      * VALID                                                           
+      * IF IT IS NOT PROGRAM WILL TERMINATE                             
                                                                        
-           MOVE SQLCODE TO SW-SQLCODE                                  
-           EVALUATE TRUE                                               
-           WHEN SO-SQLCODE-NORMAL                                      
-              CONTINUE                                                 
-           WHEN OTHER                                                  
-              SET SO-7006-PARA TO TRUE                                 
-              PERFORM 9000-DB2-ERROR                                   
-           END-EVALUATE                                                
-           .                                                           
-      **************************************************************** 
-      *               7007-INSERT-PASSENGER-DATA                       
-      * THIS PARAGRAPH WILL BE CALLED IF WE DON'T HAVE THIS PASSENGER  
-      * IN THE DATABASE ALREADY                                        
-      **************************************************************** 
-       7007-INSERT-PASSENGER-DATA.                                     
-           MOVE WS-NAME TO PASSENGER-NAME-TEXT                         
-           COMPUTE PASSENGER-NAME-LEN = FUNCTION LENGTH(WS-NAME)       
-           MOVE WS-LAST-NAME TO PASSENGER-LAST-NAME-TEXT               
-           COMPUTE PASSENGER-LAST-NAME-LEN =                           
-           FUNCTION LENGTH(WS-LAST-NAME)       
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           EVALUATE TRUE                                                
+           WHEN SO-SQLCODE-NORMAL                                       
+              CONTINUE                                                  
+           WHEN OTHER                                                   
+              SET SO-7006-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           END-EVALUATE                                                 
+           .                                                            
+      ****************************************************************  
+      *               7007-INSERT-PASSENGER-DATA                        
+      * THIS PARAGRAPH WILL BE CALLED IF WE DON'T HAVE THIS PASSENGER   
+      * IN THE DATABASE ALREADY                                         
+      ****************************************************************  
+       7007-INSERT-PASSENGER-DATA.                                      
+           MOVE WS-NAME TO PASSENGER-NAME-TEXT                          
+           COMPUTE PASSENGER-NAME-LEN = FUNCTION LENGTH(WS-NAME)        
+           MOVE WS-LAST-NAME TO PASSENGER-LAST-NAME-TEXT                
+           COMPUTE PASSENGER-LAST-NAME-LEN =                            
+           FUNCTION LENGTH(WS-LAST-NAME)                                
            MOVE WS-TYPE-OF-DOCUMENT TO DOCUMENT-TYPE                    
            MOVE 'Y' TO IF-PASSENGER-CAN-FLY                             
            MOVE WS-ID-NUMBER TO IDENTIFICATION-NUMBER                   
            MOVE WS-ID-NUMBER TO PASSENGER-ID                            
            MOVE WS-COUNTRY-CODE TO NATIONALITY                          
+           MOVE WS-DOCUMENT-EXPIRY-DATE TO DOCUMENT-EXPIRY-DATE         
+           MOVE WS-SPECIAL-ASSISTANCE-FLAG TO SPECIAL-ASSISTANCE-FLAG   
            DISPLAY '7007 ALL DATA START '                               
            DISPLAY 'PASS ID '                PASSENGER-ID               
            DISPLAY 'PASS NAME '              PASSENGER-NAME             
@@ -1052,29 +1536,34 @@
            DISPLAY 'NATION    '              NATIONALITY                
            DISPLAY 'IF CAN FLY '             IF-PASSENGER-CAN-FLY       
            DISPLAY 'ID NUM    '              IDENTIFICATION-NUMBER      
+           DISPLAY 'DOC EXPIRY'              DOCUMENT-EXPIRY-DATE       
            DISPLAY '7007 ALL DATA END '                                 
            EXEC SQL                                                     
            INSERT INTO T06_PASSENGERS_TABLE(                            
-                                                                        
+
                        PASSENGER_NAME,                                  
                        PASSENGER_LAST_NAME,                             
                        DOCUMENT_TYPE,                                   
                        NATIONALITY,                                     
                        IF_PASSENGER_CAN_FLY,                            
-                       IDENTIFICATION_NUMBER)                           
+                       IDENTIFICATION_NUMBER,                           
+                       DOCUMENT_EXPIRY_DATE,                            
+                       SPECIAL_ASSISTANCE_FLAG)                         
                   VALUES(                                               
-                                                                        
+
                        :PASSENGER-NAME,                                 
                        :PASSENGER-LAST-NAME,                            
                        :DOCUMENT-TYPE,                                  
                        :NATIONALITY,                                    
                        :IF-PASSENGER-CAN-FLY,                           
-                       :IDENTIFICATION-NUMBER)                          
+                       :IDENTIFICATION-NUMBER,                          
+                       :DOCUMENT-EXPIRY-DATE,                           
+                       :SPECIAL-ASSISTANCE-FLAG)                        
            END-EXEC                                                     
            MOVE SQLCODE TO SW-SQLCODE                                   
            MOVE SQLCODE TO WS-SQLCODE-FORMAT                            
            DISPLAY 'Z02202 INSERT SQLCODE : ' WS-SQLCODE-FORMAT         
-           EVALUATE TRUE                      
+           EVALUATE TRUE                                                
            WHEN SO-SQLCODE-NORMAL                                       
                                                                         
               DISPLAY 'INSERT NORMAL      '                             
@@ -1083,8 +1572,12 @@
              SET SO-7007-PARA TO TRUE                                   
              PERFORM 9000-DB2-ERROR                                     
            END-EVALUATE                                                 
+           MOVE 'PASSENGER CREATE'    TO WS-LOG-ACTION-TEXT             
+           MOVE IDENTIFICATION-NUMBER TO WS-LOG-ENTITY-KEY              
+           PERFORM 9050-LOG-TRANSACTION                                 
            PERFORM 7010-DB2-COMMIT                                      
            PERFORM 7011-GET-PASSENGER-ID                                
+           PERFORM 7014-ASSIGN-FREQUENT-FLYER-NUMBER                    
            .                                                            
       ******************************************************************
       *                   7008-IF-PASSENGER-IN-SCHENGEN                 
@@ -1110,7 +1603,34 @@
                SET SO-NOT-IN-SCHENGEN TO TRUE                           
            WHEN OTHER                                                   
                SET SO-7008-PARA TO TRUE                                 
-               PERFORM 9000-DB2-ERROR
+               PERFORM 9000-DB2-ERROR                                   
+           END-EVALUATE                                                 
+           .                                                            
+      ******************************************************************
+      *               7009-GET-FLIGHT-DEPARTURE-DATE                    
+      * FETCHES THE DEPARTURE DATE OF THE FIRST FLIGHT THIS PASSENGER   
+      * IS BOOKED ON, FOR THE DOCUMENT-EXPIRY CHECK IN                  
+      * 2356-CHECK-DOCUMENT-EXPIRY                                      
+      ******************************************************************
+       7009-GET-FLIGHT-DEPARTURE-DATE.                                  
+           MOVE Z02192-SEAT-FLIGHT-NUMBER(1) TO T05-FLIGHT-ID-TEXT      
+           COMPUTE T05-FLIGHT-ID-LEN =                                  
+                  FUNCTION LENGTH(Z02192-SEAT-FLIGHT-NUMBER(1))         
+           INITIALIZE T05-DEPARTURE-TIMESTAMP                           
+           EXEC SQL                                                     
+             SELECT DEPARTURE_TIMESTAMP                                 
+             INTO   :T05-DEPARTURE-TIMESTAMP                            
+             FROM   T05_FLIGHT_TABLE                                    
+             WHERE  FLIGHT_ID = :T05-FLIGHT-ID                          
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           EVALUATE TRUE                                                
+           WHEN SO-SQLCODE-NORMAL                                       
+               MOVE T05-DEPARTURE-TIMESTAMP(1:10) TO                    
+                                          WS-FLIGHT-DEPARTURE-DATE      
+           WHEN OTHER                                                   
+               SET SO-7009-PARA TO TRUE                                 
+               PERFORM 9000-DB2-ERROR                                   
            END-EVALUATE                                                 
            .                                                            
       ******************************************************************
@@ -1142,11 +1662,96 @@
               PERFORM 9000-DB2-ERROR                                    
            END-EVALUATE                                                 
            .                                                            
+      ******************************************************************
+      *               7013-LOOKUP-BY-FREQUENT-FLYER                     
+      * A RETURNING PASSENGER WHO SUPPLIES A FREQUENT FLYER NUMBER ON   
+      * THE SCREEN IS LOOKED UP HERE INSTEAD OF BY IDENTIFICATION       
+      * NUMBER, SO HIS NATIONALITY/DOCUMENT/NAME DATA CAN BE PULLED     
+      * BACK WITHOUT MAKING HIM RE-KEY IT                               
+      ******************************************************************
+       7013-LOOKUP-BY-FREQUENT-FLYER.                                   
+           INITIALIZE NATIONALITY                                       
+           INITIALIZE DOCUMENT-TYPE                                     
+           INITIALIZE PASSENGER-ID                                      
+           INITIALIZE IF-PASSENGER-CAN-FLY                              
+           INITIALIZE PASSENGER-NAME                                    
+           INITIALIZE PASSENGER-LAST-NAME                               
+           INITIALIZE IDENTIFICATION-NUMBER                             
+           INITIALIZE DOCUMENT-EXPIRY-DATE                              
+           EXEC SQL                                                     
+             SELECT NATIONALITY,                                        
+                    DOCUMENT_TYPE,                                      
+                    PASSENGER_ID,                                       
+                    IF_PASSENGER_CAN_FLY,                               
+                    PASSENGER_NAME,                                     
+                    PASSENGER_LAST_NAME,                                
+                    IDENTIFICATION_NUMBER,                              
+                    DOCUMENT_EXPIRY_DATE                                
+             INTO                                                       
+                    :NATIONALITY,                                       
+                    :DOCUMENT-TYPE,                                     
+                    :PASSENGER-ID,                                      
+                    :IF-PASSENGER-CAN-FLY,                              
+                    :PASSENGER-NAME,                                    
+                    :PASSENGER-LAST-NAME,                               
+                    :IDENTIFICATION-NUMBER,                             
+                    :DOCUMENT-EXPIRY-DATE                               
+             FROM                                                       
+                    T06_PASSENGERS_TABLE                                
+             WHERE FREQUENT_FLYER_NUMBER = :WS-FREQUENT-FLYER-NUM       
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           EVALUATE TRUE                                                
+           WHEN SO-SQLCODE-NORMAL                                       
+              DISPLAY '7013 FREQUENT FLYER FOUND, PASSENGER ID: '       
+                                                            PASSENGER-ID
+              MOVE DOCUMENT-EXPIRY-DATE TO WS-DOCUMENT-EXPIRY-DATE      
+              SET SO-FREQUENT-FLYER-FOUND TO TRUE                       
+           WHEN SO-SQLCODE-NOT-FOUND                                    
+              DISPLAY '7013 FREQUENT FLYER NOT ON FILE: '               
+                                                   WS-FREQUENT-FLYER-NUM
+              SET SO-FREQUENT-FLYER-NOT-FOUND TO TRUE                   
+           WHEN OTHER                                                   
+              SET SO-7013-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           END-EVALUATE                                                 
+           .                                                            
+      ******************************************************************
+      *               7014-ASSIGN-FREQUENT-FLYER-NUMBER                 
+      * CALLED RIGHT AFTER A BRAND NEW PASSENGER ROW IS INSERTED AND    
+      * ITS PASSENGER-ID HARVESTED BY 7011-GET-PASSENGER-ID -- BUILDS   
+      * A LOYALTY NUMBER FROM THAT PASSENGER-ID AND STORES IT BACK ON   
+      * THE ROW                                                         
+      ******************************************************************
+       7014-ASSIGN-FREQUENT-FLYER-NUMBER.                               
+           MOVE PASSENGER-ID TO WS-FF-SEQ-NUM                           
+           STRING 'FF' WS-FF-SEQ-NUM DELIMITED BY SIZE                  
+                  INTO WS-FREQUENT-FLYER-NUM                            
+           MOVE WS-FREQUENT-FLYER-NUM TO FREQUENT-FLYER-NUMBER          
+           EXEC SQL                                                     
+             UPDATE T06_PASSENGERS_TABLE                                
+                SET FREQUENT_FLYER_NUMBER = :FREQUENT-FLYER-NUMBER      
+              WHERE PASSENGER_ID = :PASSENGER-ID                        
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           EVALUATE TRUE                                                
+           WHEN SO-SQLCODE-NORMAL                                       
+              DISPLAY '7014 FREQUENT FLYER NUMBER ASSIGNED: '           
+                                                   WS-FREQUENT-FLYER-NUM
+              MOVE 'PASSENGER UPDATE' TO WS-LOG-ACTION-TEXT             
+              MOVE PASSENGER-ID       TO WS-LOG-ENTITY-KEY              
+              PERFORM 9050-LOG-TRANSACTION                              
+              PERFORM 7010-DB2-COMMIT                                   
+           WHEN OTHER                                                   
+              SET SO-7014-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           END-EVALUATE                                                 
+           .                                                            
       ****************************************************************  
       *              7012-VALIDATE-COUNTRY-IATA                         
       ****************************************************************  
        7012-VALIDATE-COUNTRY-IATA.                                      
-           DISPLAY '7012 PERFORMED : '      
+           DISPLAY '7012 PERFORMED : '                                  
            INITIALIZE T03-COUNTRY-NAME                                  
            EXEC SQL                                                     
              SELECT COUNTRY_NAME                                        
@@ -1183,42 +1788,42 @@
       ******************************************************************
        7015-CHECK-AIPORT-COUNTRIES.                                     
            MOVE Z02192-SEAT-FLIGHT-NUMBER(WS-ITER1) TO                  
-                  T05-FLIGHT-ID-TEXT                                  
-           COMPUTE  T05-FLIGHT-ID-LEN =                               
-                  FUNCTION LENGTH(Z02192-SEAT-FLIGHT-NUMBER(WS-ITER1))
+                  T05-FLIGHT-ID-TEXT                                    
+           COMPUTE  T05-FLIGHT-ID-LEN =                                 
+                  FUNCTION LENGTH(Z02192-SEAT-FLIGHT-NUMBER(WS-ITER1))  
                                                                       
-           EXEC SQL                                                   
-                SELECT                                                
-                 T02.COUNTRY_CODE,                                    
-                 T022.COUNTRY_CODE                                    
-                INTO                                                  
-                    :WS-TEMP-AIRPORT-CODE1,                           
-                    :WS-TEMP-AIRPORT-CODE2                            
-                FROM T02_AIRPORT_TABLE T02                            
-                INNER JOIN                                            
-                  T05_FLIGHT_TABLE T05 ON                             
-                  T05.DEPARTURE_AIRPORT_CODE = T02.AIRPORT_CODE       
-                INNER JOIN                                            
-                  T02_AIRPORT_TABLE T022 ON                           
-      * T022  = SECOND T02_AIRPORT_TABLE                              
+           EXEC SQL                                                     
+                SELECT                                                  
+                 T02.COUNTRY_CODE,                                      
+                 T022.COUNTRY_CODE                                      
+                INTO                                                    
+                    :WS-TEMP-AIRPORT-CODE1,                             
+                    :WS-TEMP-AIRPORT-CODE2                              
+                FROM T02_AIRPORT_TABLE T02                              
+                INNER JOIN                                              
+                  T05_FLIGHT_TABLE T05 ON                               
+                  T05.DEPARTURE_AIRPORT_CODE = T02.AIRPORT_CODE         
+                INNER JOIN                                              
+                  T02_AIRPORT_TABLE T022 ON                             
+      * T022  = SECOND T02_AIRPORT_TABLE                                
                                                                       
-                  T05.ARRIVAL_AIRPORT_CODE = T022.AIRPORT_CODE        
-                INNER JOIN                                            
-                  T03_COUNTRY_TABLE T03 ON                            
-                   T03.COUNTRY_CODE = T02.COUNTRY_CODE AND            
-                   T03.COUNTRY_CODE = T022.COUNTRY_CODE               
-                WHERE                                                 
-                   T05.FLIGHT_ID = :T05-FLIGHT-ID    AND              
-                   T03.COUNTRY_CODE = :WS-COUNTRY-CODE                
-           END-EXEC                                                   
-           MOVE SQLCODE TO SW-SQLCODE                                 
-           EVALUATE TRUE                                              
-            WHEN SO-SQLCODE-NORMAL                                    
-                DISPLAY '7015 NORMAL '                                
-                DISPLAY '7015 TEMP1: ' WS-TEMP-AIRPORT-CODE1          
-                DISPLAY '7015 TEMP2: ' WS-TEMP-AIRPORT-CODE2          
+                  T05.ARRIVAL_AIRPORT_CODE = T022.AIRPORT_CODE          
+                INNER JOIN                                              
+                  T03_COUNTRY_TABLE T03 ON                              
+                   T03.COUNTRY_CODE = T02.COUNTRY_CODE AND              
+                   T03.COUNTRY_CODE = T022.COUNTRY_CODE                 
+                WHERE                                                   
+                   T05.FLIGHT_ID = :T05-FLIGHT-ID    AND                
+                   T03.COUNTRY_CODE = :WS-COUNTRY-CODE                  
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           EVALUATE TRUE                                                
+            WHEN SO-SQLCODE-NORMAL                                      
+                DISPLAY '7015 NORMAL '                                  
+                DISPLAY '7015 TEMP1: ' WS-TEMP-AIRPORT-CODE1            
+                DISPLAY '7015 TEMP2: ' WS-TEMP-AIRPORT-CODE2            
                                                                       
-            WHEN SO-SQLCODE-NOT-FOUND                 
+            WHEN SO-SQLCODE-NOT-FOUND                                   
                 DISPLAY '7015 NOT FOUND '                               
                SET SO-NOT-IN-ONE-COUNTRY TO TRUE                        
                 PERFORM 2400-INITIALIZE-ERROR-MESSAGE                   
@@ -1232,6 +1837,239 @@
            END-EVALUATE                                                 
            .                                                            
       ******************************************************************
+      *               7016-GET-NEW-RESERVATION-ID                       
+      * DRAWS THE RESERVATION_ID FOR THE ON HOLD RESERVATION OFF THE    
+      * SAME T20_ID_SEQUENCE ALREADY USED FOR FLIGHT_ID/FLIGHT_NUMBER   
+      * AND SCHEDULED_FLIGHT_ID -- SEE 7013-GET-THIS-VALUE IN Z02292    
+      ******************************************************************
+       7016-GET-NEW-RESERVATION-ID.                                     
+           EXEC SQL                                                     
+             VALUES NEXT VALUE FOR T20_ID_SEQUENCE                      
+             INTO :T09-RESERVATION-ID                                   
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-NORMAL THEN                                
+              SET SO-7016-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *              7017-INSERT-HOLD-RESERVATION                       
+      * WRITES THE HEADER ROW FOR THE ON HOLD RESERVATION. THE MAIN     
+      * PASSENGER'S LAST NAME ISN'T KNOWN YET AT THIS POINT -- SEAT     
+      * SELECTION JUST FINISHED AND PASSENGER ENTRY HASN'T STARTED --   
+      * SO IT GOES IN BLANK AND IS FILLED IN BY 7021-UPDATE-HOLD-       
+      * PASSENGER-NAME ONCE THE MAIN PASSENGER'S DATA IS SAVED          
+      ******************************************************************
+       7017-INSERT-HOLD-RESERVATION.                                    
+           EXEC SQL                                                     
+             INSERT INTO T09_RESERVATION_MAIN_PASSENGER_TABLE           
+                (RESERVATION_ID, MAIN_PASSENGER_LAST_NAME,              
+                 RESERVATION_STATUS, HOLD_TIMESTAMP)                    
+             VALUES                                                     
+                (:T09-RESERVATION-ID, SPACE,                            
+                 :CT-HOLD-STATUS-TEXT, CURRENT TIMESTAMP)               
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-NORMAL THEN                                
+              SET SO-7017-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           ELSE                                                         
+              MOVE 'RESERVATION HOLD'  TO WS-LOG-ACTION-TEXT            
+              MOVE T09-RESERVATION-ID  TO WS-LOG-ENTITY-KEY             
+              PERFORM 9050-LOG-TRANSACTION                              
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                7018-HOLD-PICKED-SEATS                           
+      * TAGS EVERY SEAT THE CUSTOMER PICKED ON Z02192 WITH THE NEW HOLD 
+      * RESERVATION_ID, ONE FLIGHT LEG AT A TIME -- Z02192-NUMBER-OF-   
+      * FLIGHTS AND THE Z02192-SEAT-* COMMAREA TABLES ARE THE SAME ONES 
+      * 7003-IF-FLIGHT-IN-SCHENGEN ALREADY WALKS                        
+      ******************************************************************
+       7018-HOLD-PICKED-SEATS.                                          
+           PERFORM VARYING WS-ITER5 FROM 1 BY 1 UNTIL                   
+                      WS-ITER5 > Z02192-NUMBER-OF-FLIGHTS               
+              MOVE Z02192-SEAT-FLIGHT-NUMBER(WS-ITER5) TO               
+                                                    T05-FLIGHT-ID-TEXT  
+              COMPUTE T05-FLIGHT-ID-LEN = FUNCTION LENGTH(              
+                                Z02192-SEAT-FLIGHT-NUMBER(WS-ITER5))    
+              PERFORM 7019-HOLD-SEATS-FOR-FLIGHT                        
+           END-PERFORM                                                  
+           .                                                            
+      ******************************************************************
+      *               7019-HOLD-SEATS-FOR-FLIGHT                        
+      ******************************************************************
+       7019-HOLD-SEATS-FOR-FLIGHT.                                      
+           PERFORM VARYING WS-ITER6 FROM 1 BY 1 UNTIL                   
+                      WS-ITER6 > Z02192-TICKET-NUMBER(WS-ITER5)         
+              MOVE Z02192-SEAT-ROW-POSITION(WS-ITER5, WS-ITER6) TO      
+                                                     T04-ROW-NUMBER     
+              MOVE Z02192-SEAT-LETTER(WS-ITER5, WS-ITER6) TO            
+                                                     T04-SEAT-LETTER    
+              PERFORM 7020-INSERT-HELD-SEAT                             
+           END-PERFORM                                                  
+           .                                                            
+      ******************************************************************
+      *                 7020-INSERT-HELD-SEAT                           
+      ******************************************************************
+       7020-INSERT-HELD-SEAT.                                           
+           EXEC SQL                                                     
+             INSERT INTO T04_FLIGHT_SEATS                               
+                (FLIGHT_ID, ROW_NUMBER, SEAT_LETTER, RESERVATION_ID)    
+             VALUES                                                     
+                (:T05-FLIGHT-ID, :T04-ROW-NUMBER, :T04-SEAT-LETTER,     
+                 :T09-RESERVATION-ID)                                   
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-NORMAL THEN                                
+              SET SO-7020-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *             7021-UPDATE-HOLD-PASSENGER-NAME                     
+      * FILLS IN THE MAIN PASSENGER'S LAST NAME ON THE ON HOLD          
+      * RESERVATION ROW AS SOON AS THAT PASSENGER'S DATA IS SAVED       
+      ******************************************************************
+       7021-UPDATE-HOLD-PASSENGER-NAME.                                 
+           MOVE WS-Z02202-I-HOLD-RESERVATION-ID TO T09-RESERVATION-ID   
+           MOVE Z02202-PASS-LAST-NAME TO T09-MAIN-PASSENGER-LAST-NAME   
+           EXEC SQL                                                     
+             UPDATE T09_RESERVATION_MAIN_PASSENGER_TABLE                
+             SET MAIN_PASSENGER_LAST_NAME =                             
+                    :T09-MAIN-PASSENGER-LAST-NAME                       
+             WHERE RESERVATION_ID = :T09-RESERVATION-ID                 
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-NORMAL THEN                                
+              SET SO-7021-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           ELSE                                                         
+              MOVE 'RESERVATION UPDATE' TO WS-LOG-ACTION-TEXT           
+              MOVE T09-RESERVATION-ID   TO WS-LOG-ENTITY-KEY            
+              PERFORM 9050-LOG-TRANSACTION                              
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *               7022-INSERT-BAGGAGE-RECORD                        
+      * WRITES ONE ROW TO T18_BAGGAGE_TABLE FOR THE PASSENGER JUST      
+      * SAVED, EVEN WHEN WS-BAG-COUNT IS ZERO, SO THE RESERVATION'S     
+      * BAGGAGE RECORD IS COMPLETE FOR EVERY PASSENGER ON IT. BAGS      
+      * OVER CT-FREE-BAGGAGE-ALLOWANCE ARE PRICED AT                    
+      * CT-EXCESS-BAG-CHARGE EACH AND ROLLED INTO THE TOTAL CHARGE BY   
+      * 7090-CALCULATE-TOTAL-CHARGE                                     
+      ******************************************************************
+       7022-INSERT-BAGGAGE-RECORD.                                      
+           MOVE ZERO TO WS-EXCESS-BAG-COUNT                             
+           IF WS-BAG-COUNT > CT-FREE-BAGGAGE-ALLOWANCE THEN             
+              COMPUTE WS-EXCESS-BAG-COUNT =                             
+                 WS-BAG-COUNT - CT-FREE-BAGGAGE-ALLOWANCE               
+           END-IF                                                       
+           MOVE WS-Z02202-I-HOLD-RESERVATION-ID TO T18-RESERVATION-ID   
+           MOVE PASSENGER-ID           TO T18-PASSENGER-ID              
+           MOVE WS-BAG-COUNT           TO T18-CHECKED-BAG-COUNT         
+           MOVE WS-EXCESS-BAG-COUNT    TO T18-EXCESS-BAG-COUNT          
+           COMPUTE T18-EXCESS-BAG-CHARGE =                              
+              WS-EXCESS-BAG-COUNT * CT-EXCESS-BAG-CHARGE                
+           EXEC SQL                                                     
+             INSERT INTO T18_BAGGAGE_TABLE                              
+                (RESERVATION_ID, PASSENGER_ID, CHECKED_BAG_COUNT,       
+                 EXCESS_BAG_COUNT, EXCESS_BAG_CHARGE, BAGGAGE_TIMESTAMP)
+             VALUES                                                     
+                (:T18-RESERVATION-ID, :T18-PASSENGER-ID,                
+                 :T18-CHECKED-BAG-COUNT, :T18-EXCESS-BAG-COUNT,         
+                 :T18-EXCESS-BAG-CHARGE, CURRENT TIMESTAMP)             
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-NORMAL THEN                                
+              SET SO-7022-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *             7023-CONFIRM-HOLD-RESERVATION                       
+      * PAYMENT JUST VALIDATED, SO THE RESERVATION IS NO LONGER MERELY  
+      * ON HOLD -- MOVE IT TO CONFIRMED SO Z02347'S EXPIRED-HOLD SWEEP  
+      * (WHICH DELETES ANYTHING STILL 'ON HOLD' PAST ITS AGE CUTOFF)    
+      * DOES NOT LATER DELETE A RESERVATION THE CUSTOMER ALREADY PAID   
+      * FOR                                                             
+      ******************************************************************
+       7023-CONFIRM-HOLD-RESERVATION.                                   
+           MOVE WS-Z02202-I-HOLD-RESERVATION-ID TO T09-RESERVATION-ID   
+           EXEC SQL                                                     
+             UPDATE T09_RESERVATION_MAIN_PASSENGER_TABLE                
+             SET RESERVATION_STATUS = :CT-CONFIRMED-STATUS-TEXT         
+             WHERE RESERVATION_ID = :T09-RESERVATION-ID                 
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-NORMAL THEN                                
+              SET SO-7023-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           ELSE                                                         
+              MOVE 'RESERVATION CONFIRMED' TO WS-LOG-ACTION-TEXT        
+              MOVE T09-RESERVATION-ID      TO WS-LOG-ENTITY-KEY         
+              PERFORM 9050-LOG-TRANSACTION                              
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *               7090-CALCULATE-TOTAL-CHARGE                       
+      * FARE_AMOUNT IS KEPT PER FLIGHT/SEAT-TYPE ON T14_FARE_TABLE SO   
+      * EACH CABIN SECTION CAN BE PRICED SEPARATELY. AT THIS POINT IN   
+      * THE FLOW WE DON'T CARRY THE SEAT TYPE THE PASSENGER PICKED ON   
+      * Z02192 THROUGH THE COMMAREA, SO WE PRICE OFF THE CHEAPEST SEAT  
+      * TYPE STILL OFFERED ON THE FIRST LEG AND MULTIPLY BY THE NUMBER  
+      * OF PASSENGERS ENTERED ON THIS SCREEN.                           
+      ******************************************************************
+       7090-CALCULATE-TOTAL-CHARGE.                                     
+           MOVE ZERO TO WS-TOTAL-CHARGE                                 
+           MOVE ZERO TO WS-DISCOUNT-AMOUNT                              
+           MOVE Z02192-SEAT-FLIGHT-NUMBER(1) TO T05-FLIGHT-ID-TEXT      
+           COMPUTE T05-FLIGHT-ID-LEN =                                  
+                  FUNCTION LENGTH(Z02192-SEAT-FLIGHT-NUMBER(1))         
+           MOVE ZERO TO WS-FARE-AMOUNT                                  
+           EXEC SQL                                                     
+              SELECT MIN(FARE_AMOUNT)                                   
+              INTO :WS-FARE-AMOUNT                                      
+              FROM T14_FARE_TABLE                                       
+              WHERE FLIGHT_ID = :T05-FLIGHT-ID                          
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF SO-SQLCODE-OK THEN                                        
+              COMPUTE WS-TOTAL-CHARGE =                                 
+                 WS-FARE-AMOUNT * Z02202-SEAT-COUNTER                   
+              IF Z02202-SEAT-COUNTER >= CT-GROUP-DISCOUNT-MIN-SIZE THEN 
+                 COMPUTE WS-DISCOUNT-AMOUNT ROUNDED =                   
+                    WS-TOTAL-CHARGE * CT-GROUP-DISCOUNT-PERCENT / 100   
+                 SUBTRACT WS-DISCOUNT-AMOUNT FROM WS-TOTAL-CHARGE       
+              END-IF                                                    
+           END-IF                                                       
+           PERFORM 7091-ADD-BAGGAGE-CHARGES                             
+           .                                                            
+      ******************************************************************
+      *               7091-ADD-BAGGAGE-CHARGES                          
+      * ADDS THE EXCESS BAGGAGE CHARGE FOR EVERY PASSENGER ENTERED ON   
+      * THIS RESERVATION (Z02202-REVIEW-BAG-COUNT, FILLED IN BY 2112-   
+      * SAVE-PASSENGER-DATA) ON TOP OF THE FARE TOTAL                   
+      ******************************************************************
+       7091-ADD-BAGGAGE-CHARGES.                                        
+           MOVE ZERO TO WS-TOTAL-BAGGAGE-CHARGE                         
+           PERFORM VARYING WS-ITER4 FROM 1 BY 1 UNTIL                   
+                                WS-ITER4 > Z02202-SEAT-COUNTER          
+              MOVE ZERO TO WS-EXCESS-BAG-COUNT                          
+              IF Z02202-REVIEW-BAG-COUNT(WS-ITER4) >                    
+                                        CT-FREE-BAGGAGE-ALLOWANCE THEN  
+                 COMPUTE WS-EXCESS-BAG-COUNT =                          
+                    Z02202-REVIEW-BAG-COUNT(WS-ITER4) -                 
+                                        CT-FREE-BAGGAGE-ALLOWANCE       
+              END-IF                                                    
+              COMPUTE WS-TOTAL-BAGGAGE-CHARGE =                         
+                 WS-TOTAL-BAGGAGE-CHARGE +                              
+                    (WS-EXCESS-BAG-COUNT * CT-EXCESS-BAG-CHARGE)        
+           END-PERFORM                                                  
+           ADD WS-TOTAL-BAGGAGE-CHARGE TO WS-TOTAL-CHARGE               
+           .                                                            
+      ******************************************************************
       *                       9000-DB2-ERROR                            
       ******************************************************************
        9000-DB2-ERROR.                                                  
@@ -1254,7 +2092,7 @@
            STRING 'SQLERRMC: ' WS-SQLERRMC                              
              DELIMITED BY SIZE                                          
              INTO WS-Z02141-I-ERROR-MESSAGE(4)                          
-           END-STRING        
+           END-STRING                                                   
            MOVE  'ROLLBACK PERFORMED '                                  
              TO   WS-Z02141-I-ERROR-MESSAGE(5)                          
            PERFORM 9100-ROLLBACK                                        
@@ -1263,6 +2101,35 @@
            PERFORM 2300-CALL-ERROR-ROUTINE                              
            .                                                            
       ******************************************************************
+      *                     9050-LOG-TRANSACTION                        
+      * WRITES ONE ROW TO T24_TRANSACTION_LOG_TABLE SO "WHICH AGENT     
+      * DID THIS" CAN ALWAYS BE ANSWERED. THE CALLER MOVES              
+      * WS-LOG-ACTION-TEXT AND WS-LOG-ENTITY-KEY BEFORE PERFORMING      
+      * THIS. EIBOPID/EIBTRNID ARE SUPPLIED BY CICS ON EVERY TASK --    
+      * NO WORKING-STORAGE DECLARATION IS NEEDED FOR THEM               
+      ******************************************************************
+       9050-LOG-TRANSACTION.                                            
+           MOVE EIBOPID              TO T24-OPERATOR-ID                 
+           MOVE EIBTRNID             TO T24-TRANSACTION-ID              
+           MOVE 'Z02202  '           TO T24-PROGRAM-ID                  
+           MOVE WS-LOG-ACTION-TEXT   TO T24-ACTION-TEXT                 
+           MOVE WS-LOG-ENTITY-KEY    TO T24-ENTITY-KEY                  
+           EXEC SQL                                                     
+             INSERT INTO T24_TRANSACTION_LOG_TABLE                      
+                (OPERATOR_ID, TRANSACTION_ID, PROGRAM_ID, ACTION_TEXT,  
+                 ENTITY_KEY, LOG_TIMESTAMP)                             
+             VALUES                                                     
+                (:T24-OPERATOR-ID, :T24-TRANSACTION-ID,                 
+                 :T24-PROGRAM-ID, :T24-ACTION-TEXT, :T24-ENTITY-KEY,    
+                 CURRENT TIMESTAMP)                                     
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-NORMAL THEN                                
+              SET SO-9050-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
       *                       9100-ROLLBACK                             
       ******************************************************************
        9100-ROLLBACK.                                                   
@@ -1270,7 +2137,7 @@
             SYNCPOINT ROLLBACK                                          
            END-EXEC                                                     
            PERFORM 2200-CHECK-EIBRESP                                   
-           .                                                                                                       
+           .                                                            
                 
                             
                                    
