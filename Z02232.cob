@@ -20,20 +20,47 @@
       *     CALLED AND HE WILL SEE GRAFICAL REPRESENTATION OF THE SEATS 
       *     IF CHE CHOOSE '2' THEN HE WILL SEE LIST OF PASSENGERS FOR   
       *     THIS FLIGHT                                                 
-      *    2. IN SCENARIO 2 USER CAN PLACE ONLY 'X' SYMBOL NEXT TO THE  
-      *     FLIGHT, AFTER PRESSING ENTER THIS FLIGHT WILL BE DELETED    
-      *    ALONG WITH ALL RESERVATIONS MADE FOR THIS FLIGHT             
-      *                                                                 
-      ******************************************************************
-       DATA DIVISION.                                                   
+      *    2. IN SCENARIO 2 USER CAN PLACE ONLY 'X' SYMBOL NEXT TO THE
+      *     FLIGHT, AFTER PRESSING ENTER THIS FLIGHT WILL BE DELETED
+      *    ALONG WITH ALL RESERVATIONS MADE FOR THIS FLIGHT
+      *
+      ******************************************************************
+      *                         CHANGE LOG
+      *
+      *  2026-08-09  7020-MARK-FLIGHT-DELAYED NOW CARRIES THE NEW
+      *              DEPARTURE/ARRIVAL TIMESTAMPS THE USER TYPES IN
+      *              ON THE 'D' ROW ACTION INSTEAD OF UPDATING
+      *              T05_FLIGHT_TABLE FROM UNSET WORKING-STORAGE.
+      *              2031-RECEIVE-USER-INPUT MOVES THEM INTO
+      *              Z02232-NEW-DEPARTURE-TS/Z02232-NEW-ARRIVAL-TS
+      *              RIGHT AFTER THE RECEIVE MAP. NEW MAP FIELDS ADDED
+      *              TO ZZMP0217/MP0217 FOR THIS: NEW-DEPARTURE-TSI
+      *              AND NEW-ARRIVAL-TSI (BOTH PIC X(26), ENTERED IN
+      *              THE SAME CHAR(TIMESTAMP) TEXT FORMAT T05 STORES)
+      *
+      *  2026-08-09  THE FLIGHT LIST NOW SHOWS EACH ROW'S STATUS SO A
+      *              DELAYED FLIGHT NO LONGER LOOKS LIKE AN ORDINARY
+      *              CONFIRMED ONE ON THIS SCREEN. FLIGHT_STATUS IS
+      *              CARRIED THROUGH WS-FLIGHT-QUEUE-STRUCTURE AS
+      *              QUEUE-FLIGHT-STATUS (SET IN 2111-MOVE-DATA-TO
+      *              -QUEUE) AND MOVED TO THE NEW MP0217 MAP FIELD
+      *              STATUSO (PIC X(15) OUTPUT, SAME WIDTH AS THE
+      *              OTHER FLIGHT_STATUS DISPLAY FIELDS THIS SYSTEM
+      *              USES) IN 2023-MOVE-F-QUEUE-TO-SCREEN
+      *
+      ******************************************************************
+       DATA DIVISION.
        WORKING-STORAGE SECTION.                                         
            COPY DFHAID.                                                 
            COPY ZZMP0217.                                               
            COPY ZZEC0215.                                               
            EXEC SQL INCLUDE SQLCA END-EXEC.                             
-           EXEC SQL INCLUDE T05TAB END-EXEC.                            
-           EXEC SQL INCLUDE T02TAB END-EXEC.                            
-           EXEC SQL INCLUDE T10TAB END-EXEC.                            
+           EXEC SQL INCLUDE T05TAB END-EXEC.
+           EXEC SQL INCLUDE T02TAB END-EXEC.
+           EXEC SQL INCLUDE T10TAB END-EXEC.
+           EXEC SQL INCLUDE T04TAB END-EXEC.
+           EXEC SQL INCLUDE T23TAB END-EXEC.
+           EXEC SQL INCLUDE T24TAB END-EXEC.
        01 WS-DB2-ERROR.                                                 
                10 SW-SQLCODE                    PIC S9(5).              
                    88 SO-SQLCODE-OK             VALUE  000   100.       
@@ -60,8 +87,15 @@
                    88 SO-7016-PARA              VALUE '7016'.           
                    88 SO-7017-PARA              VALUE '7017'.           
                    88 SO-7018-PARA              VALUE '7018'.           
-                   88 SO-7019-PARA              VALUE '7019'.           
-       01 CT-CONSTANTS.                                                 
+                   88 SO-7019-PARA              VALUE '7019'.
+                   88 SO-7020-PARA              VALUE '7020'.
+                   88 SO-7021-PARA              VALUE '7021'.
+                   88 SO-7022-PARA              VALUE '7022'.
+                   88 SO-9050-PARA              VALUE '9050'.
+       01 WS-LOG-FIELDS.
+           05 WS-LOG-ACTION-TEXT            PIC X(20).
+           05 WS-LOG-ENTITY-KEY             PIC X(20).
+       01 CT-CONSTANTS.
            05 CT-CALLING-PROGRAM-NAME PIC X(8) VALUE 'Z02221  '.        
            05 CT-THIS-PROGRAM-NAME    PIC X(8) VALUE 'Z02232  '.        
            05 CT-ERROR-ROUTINE-NAME   PIC X(8) VALUE 'Z02141  '.        
@@ -69,9 +103,13 @@
            05 CT-DISPLAY-PASS-PROG    PIC X(8) VALUE 'Z02242  '.        
            05 CT-DISPLAY-SEATS-PROG   PIC X(8) VALUE 'Z02192  '.        
            05 CT-30-MINUTES           PIC S9(4) COMP VALUE 30.          
-           05 CT-DELETED-STATUS.      
-              49 CT-DELETED-STATUS-LEN PIC S9(4) COMP VALUE 7.          
-              49 CT-DELETED-STATUS-TEXT PIC X(15) VALUE 'DELETED'.      
+           05 CT-DELETED-STATUS.
+              49 CT-DELETED-STATUS-LEN PIC S9(4) COMP VALUE 7.
+              49 CT-DELETED-STATUS-TEXT PIC X(15) VALUE 'DELETED'.
+           05 CT-DELAYED-STATUS.
+              49 CT-DELAYED-STATUS-LEN PIC S9(4) COMP VALUE 7.
+              49 CT-DELAYED-STATUS-TEXT PIC X(15) VALUE 'DELAYED'.
+           05 CT-PENDING-NOTIFICATION-STATUS PIC X(15) VALUE 'PENDING'.
        01 SW-SWITCHES.                                                  
            05 SW-IF-PROGRAM-RUNS-FIRST-TIME              PIC X.         
               88  SO-PROGRAM-RUNS-FIRST-TIME                VALUE 'Y'.  
@@ -89,9 +127,12 @@
            05 SW-IF-END-OF-QUEUE                            PIC X.      
               88 SO-END-OF-QUEUE                            VALUE '1'.  
               88 SO-NOT-END-OF-QUEUE                        VALUE '2'.  
-           05 SW-IF-GO-TO-PREVIOUS                          PIC X.      
-              88 SO-GO-BACK-TO-PREVIOUS                     VALUE '1'.  
-              88 SO-DONT-GO-BACK-TO-PREVIOUS                VALUE '2'.  
+           05 SW-IF-GO-TO-PREVIOUS                          PIC X.
+              88 SO-GO-BACK-TO-PREVIOUS                     VALUE '1'.
+              88 SO-DONT-GO-BACK-TO-PREVIOUS                VALUE '2'.
+           05 SW-IF-END-OF-NOTIFY-CURSOR                    PIC X.
+              88 SO-NOT-END-OF-NOTIFY-CURSOR                VALUE '1'.
+              88 SO-END-OF-NOTIFY-CURSOR                    VALUE '2'.
            05 SW-IF-VALID-DATE                              PIC X.      
               88 SO-INVALID-DATE                            VALUE '1'.  
               88 SO-VALID-DATE                              VALUE '2'.  
@@ -107,10 +148,11 @@
            05 SW-IF-PART-TO-OR-FROM                         PIC X.      
               88 SO-THIS-IS-FLIGHT-TO                       VALUE '1'.  
               88 SO-THIS-IS-FLIGHT-FROM                     VALUE '2'.  
-           05 SW-USER-CHOICE                                PIC X.      
-              88 SO-VALID-CHOICE                            VALUE 'X'.  
-              88 SO-DISPLAY-SEATS                           VALUE '1'.  
-              88 SO-DISPLAY-PASSENGERS-DATA                 VALUE '2'.  
+           05 SW-USER-CHOICE                                PIC X.
+              88 SO-VALID-CHOICE                            VALUE 'X'.
+              88 SO-MARK-DELAYED                            VALUE 'D'.
+              88 SO-DISPLAY-SEATS                           VALUE '1'.
+              88 SO-DISPLAY-PASSENGERS-DATA                 VALUE '2'.
        01 WS-VARIABLES.                                                 
            05 WS-ILE-MINUT                       PIC S9(9) COMP.        
            05 WS-ILE-MINUT-FORMAT                PIC X(10) VALUE SPACE. 
@@ -140,10 +182,15 @@
            05 WS-STATUS3.                                               
               49 WS-STATUS3-LEN                  PIC S9(4) COMP.        
               49 WS-STATUS3-TEXT                 PIC X(15).             
-           05 WS-STATUS4.                                               
-              49 WS-STATUS4-LEN                  PIC S9(4) COMP.        
-              49 WS-STATUS4-TEXT                 PIC X(15).             
-           05 WS-DEST-AIRPORT-LOW                          PIC X(3).    
+           05 WS-STATUS4.
+              49 WS-STATUS4-LEN                  PIC S9(4) COMP.
+              49 WS-STATUS4-TEXT                 PIC X(15).
+           05 WS-STATUS5.
+              49 WS-STATUS5-LEN                  PIC S9(4) COMP.
+              49 WS-STATUS5-TEXT                 PIC X(15).
+           05 T05-NEW-DEPARTURE-TIMESTAMP        PIC X(26).
+           05 T05-NEW-ARRIVAL-TIMESTAMP          PIC X(26).
+           05 WS-DEST-AIRPORT-LOW                          PIC X(3).
            05 WS-DEST-AIRPORT-HIGH                         PIC X(3).    
            05 WS-ORIGIN-AIRPORT-LOW                        PIC X(3).    
            05 WS-ORIGIN-AIRPORT-HIGH                       PIC X(3).    
@@ -201,8 +248,9 @@
               10 QUEUE-1-ARV-SECOND   PIC 9(2).                         
               10 FILLER       PIC X VALUE '.'.                          
               10 QUEUE-1-ARV-MICROSEC PIC 9(6).                         
-            05 QUEUE-AIRLINE-CODE           PIC X(3).                   
-            05 QUEUE-TRANSFER-NUMBER        PIC X(2).                   
+            05 QUEUE-AIRLINE-CODE           PIC X(3).
+            05 QUEUE-TRANSFER-NUMBER        PIC X(2).
+            05 QUEUE-FLIGHT-STATUS          PIC X(15).
                                                                         
       * THIS CURSOR CAN BE USED WITHOUT LOOKING AT WHAT DATA WE HAVE    
       * IT CAN SEARCH BY GIVEN VALUE OR WILL JUST LOOK FOR EVERY POSSIBL
@@ -251,14 +299,28 @@
                   FLIGHT_STATUS = :WS-STATUS1 OR                     
                   FLIGHT_STATUS = :WS-STATUS2 OR             
                   FLIGHT_STATUS = :WS-STATUS3 OR                        
-                  FLIGHT_STATUS = :WS-STATUS4                           
+                  FLIGHT_STATUS = :WS-STATUS4 OR                        
+                  FLIGHT_STATUS = :WS-STATUS5                           
                )                                                        
                              AND                                        
-                  FLIGHT_STATUS <> :CT-DELETED-STATUS                   
-            FOR FETCH ONLY                                              
-           END-EXEC.                                                    
-                                                                        
-       LINKAGE SECTION.                                                 
+                  FLIGHT_STATUS <> :CT-DELETED-STATUS
+            FOR FETCH ONLY
+           END-EXEC.
+
+      * CURSOR WILL FIND EVERY PASSENGER/RESERVATION STILL BOOKED ON
+      * A FLIGHT THAT IS ABOUT TO BE DELETED, SO A NOTIFICATION RECORD
+      * CAN BE QUEUED FOR EACH ONE OF THEM
+           EXEC SQL
+            DECLARE C-NOTIFY-PASSENGERS CURSOR FOR
+            SELECT DISTINCT
+               PASSENGER_ID,
+               RESERVATION_ID
+            FROM T04_FLIGHT_SEATS
+            WHERE FLIGHT_ID = :T05-FLIGHT-ID
+            FOR FETCH ONLY
+           END-EXEC.
+
+       LINKAGE SECTION.
        01 DFHCOMMAREA PIC X(17294).                                     
        PROCEDURE DIVISION USING DFHCOMMAREA.                            
            DISPLAY 'Z02232-----------START----------'                   
@@ -414,10 +476,11 @@
            MOVE QUEUE-ARRIVAL-AIRPORT-CODE   TO  AIR-DESO(WS-ITER3)     
            MOVE QUEUE-1-ARV-DATE             TO  ARRIVAL-DATEO(WS-ITER3)
            MOVE QUEUE-1-ARV-TIME             TO  ARRIVAL-TIMEO(WS-ITER3)
-           MOVE QUEUE-AIRLINE-CODE           TO  AIRLINEO(WS-ITER3)     
-           MOVE QUEUE-TRANSFER-NUMBER   TO TRANSFER-NUMBERO(WS-ITER3)   
-                                                                        
-           MOVE QUEUE-FLIGHT-ID     TO WS-WHAT-FLIGHT-NUMBER(WS-ITER3)  
+           MOVE QUEUE-AIRLINE-CODE           TO  AIRLINEO(WS-ITER3)
+           MOVE QUEUE-TRANSFER-NUMBER   TO TRANSFER-NUMBERO(WS-ITER3)
+           MOVE QUEUE-FLIGHT-STATUS          TO  STATUSO(WS-ITER3)
+
+           MOVE QUEUE-FLIGHT-ID     TO WS-WHAT-FLIGHT-NUMBER(WS-ITER3)
            .                                                            
       ******************************************************************
       *                  2031-RECEIVE-USER-INPUT                        
@@ -426,11 +489,14 @@
            MOVE LOW-VALUES TO MP0217I                                   
            EXEC CICS                                                    
             RECEIVE MAP('MP0217') MAPSET('MP0217')                      
-            INTO(MP0217I)                                               
-            NOHANDLE                                                    
-           END-EXEC                                                     
-           PERFORM 2200-CHECK-EIBRESP  
-           .                                                            
+            INTO(MP0217I)
+            NOHANDLE
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
+
+           MOVE NEW-DEPARTURE-TSI TO Z02232-NEW-DEPARTURE-TS
+           MOVE NEW-ARRIVAL-TSI   TO Z02232-NEW-ARRIVAL-TS
+           .                                                          
       ***************************************************************   
       *                  2032-PROCESS-USER-CHOICE                       
       * PARAGRPAH WILL IDENTIFY ROW WHERE USER PLACED HIS CHOICE        
@@ -485,23 +551,36 @@
                 COMPUTE T05-FLIGHT-ID-LEN =                           
                    FUNCTION LENGTH(T05-FLIGHT-ID-TEXT)                
                                                                       
-                PERFORM 7011-IF-PART-OF-SCHEDULE                      
-                PERFORM 7012-DELETE-FLIGHT-DATA                       
-                                                                      
-                PERFORM 2400-INITIALIZE-ERROR-MESSAGE                 
-                MOVE 'TUTAJ WSZYSTKO POWINNO ZOSTAC USUNIETE '        
-                           TO WS-Z02141-I-ERROR-MESSAGE(1)            
-                SET SO-Z02141-M-WITH TO TRUE                          
-                PERFORM 2300-CALL-ERROR-ROUTINE                       
-             WHEN OTHER                                               
-                PERFORM 2400-INITIALIZE-ERROR-MESSAGE                 
-                MOVE 'INVALID CHOICE          '                       
-                           TO WS-Z02141-I-ERROR-MESSAGE(1)            
-                MOVE 'PLACE "X" NEXT TO FLIGHT YOU WANT TO DELETE'    
-                           TO WS-Z02141-I-ERROR-MESSAGE(2)            
-                SET SO-Z02141-M-WITH TO TRUE                          
-                PERFORM 2300-CALL-ERROR-ROUTINE                       
-             END-EVALUATE                                             
+                PERFORM 7011-IF-PART-OF-SCHEDULE
+                PERFORM 7012-DELETE-FLIGHT-DATA
+
+                PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+                MOVE 'TUTAJ WSZYSTKO POWINNO ZOSTAC USUNIETE '
+                           TO WS-Z02141-I-ERROR-MESSAGE(1)
+                SET SO-Z02141-M-WITH TO TRUE
+                PERFORM 2300-CALL-ERROR-ROUTINE
+             WHEN SO-MARK-DELAYED
+                MOVE WS-WHAT-FLIGHT-NUMBER(WS-USER-CHOICE-POSITION)
+                TO T05-FLIGHT-ID-TEXT
+                COMPUTE T05-FLIGHT-ID-LEN =
+                   FUNCTION LENGTH(T05-FLIGHT-ID-TEXT)
+
+                PERFORM 7020-MARK-FLIGHT-DELAYED
+
+                PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+                MOVE 'FLIGHT HAS BEEN MARKED AS DELAYED '
+                           TO WS-Z02141-I-ERROR-MESSAGE(1)
+                SET SO-Z02141-M-WITH TO TRUE
+                PERFORM 2300-CALL-ERROR-ROUTINE
+             WHEN OTHER
+                PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+                MOVE 'INVALID CHOICE          '
+                           TO WS-Z02141-I-ERROR-MESSAGE(1)
+                MOVE '"X" TO DELETE, "D" TO MARK AS DELAYED'
+                           TO WS-Z02141-I-ERROR-MESSAGE(2)
+                SET SO-Z02141-M-WITH TO TRUE
+                PERFORM 2300-CALL-ERROR-ROUTINE
+             END-EVALUATE
            ELSE                                                       
       * IF THIS IS SCENARIO 1         
              EVALUATE TRUE                                              
@@ -647,7 +726,8 @@
            MOVE T05-ARRIVAL-AIRPORT-CODE                                
                        TO QUEUE-ARRIVAL-AIRPORT-CODE                    
                                                                         
-           MOVE T05-AIRLINE-CODE TO QUEUE-AIRLINE-CODE                  
+           MOVE T05-AIRLINE-CODE TO QUEUE-AIRLINE-CODE
+           MOVE T05-FLIGHT-STATUS-TEXT TO QUEUE-FLIGHT-STATUS
            .                                                            
       ****************************************************************  
       *                   2112-WRITE-THE-QUEUE                          
@@ -825,10 +905,12 @@
            MOVE 'CANCELED'    TO WS-STATUS2-TEXT                        
            MOVE 'BOARDING'    TO WS-STATUS3-TEXT                        
            MOVE 'DEPARTED'    TO WS-STATUS4-TEXT                        
+           MOVE 'DELAYED'     TO WS-STATUS5-TEXT                        
            MOVE 9 TO WS-STATUS1-LEN                                     
            MOVE 8 TO WS-STATUS2-LEN                                     
            MOVE 8 TO WS-STATUS3-LEN  
            MOVE 8 TO WS-STATUS4-LEN                                     
+           MOVE 7 TO WS-STATUS5-LEN                                     
            .                                                            
       ******************************************************************
       *                   2302-PREPERE-FLIGHT-NUMBER                    
@@ -923,10 +1005,12 @@
            MOVE 'CANCELED'    TO WS-STATUS2-TEXT                        
            MOVE 'BOARDING'   TO WS-STATUS3-TEXT                         
            MOVE 'DEPARTED' TO WS-STATUS4-TEXT                           
+           MOVE 'DELAYED'  TO WS-STATUS5-TEXT                           
            MOVE 9 TO WS-STATUS1-LEN                                     
            MOVE 8 TO WS-STATUS2-LEN                                     
            MOVE 8 TO WS-STATUS3-LEN                                     
            MOVE 8 TO WS-STATUS4-LEN                                     
+           MOVE 7 TO WS-STATUS5-LEN                                     
            .                                                            
       ******************************************************************
       *                2310-PREPARE-NON-EMPTY-STATUS                    
@@ -1316,11 +1400,12 @@
       ******************************************************************
        7008-VALIDATE-STATUSES.                                          
            SET SO-STATUS-INVALID TO TRUE                                
-           IF   SO-CONFIRMED-ST-EMPTY AND                               
-                 SO-CANCELED-ST-EMPTY AND                               
-                 SO-BOARDING-ST-EMPTY AND                               
-                 SO-DEPARTED-ST-EMPTY THEN                              
-                 SET SO-STATUS-VALID TO TRUE                            
+           IF   SO-CONFIRMED-ST-EMPTY AND
+                 SO-CANCELED-ST-EMPTY AND
+                 SO-BOARDING-ST-EMPTY AND
+                 SO-DEPARTED-ST-EMPTY AND
+                 SO-DELAYED-ST-EMPTY THEN
+                 SET SO-STATUS-VALID TO TRUE
            ELSE                                                         
       * IF USER WANTS TO SEARCH FRO 'BOARDING FLIGHT '                  
              IF NOT SO-BOARDING-ST-EMPTY THEN                           
@@ -1351,14 +1436,21 @@
                   PERFORM 7019-CHECK-DEPARTED-STATUS                    
              END-IF                                                     
             IF NOT SO-CANCELED-ST-EMPTY AND ( NOT SO-STATUS-VALID ) THEN
-                IF T05-FLIGHT-STATUS-TEXT = 'CANCELED' THEN             
-                    SET SO-STATUS-VALID TO TRUE                         
-                ELSE                                                    
-                    SET SO-STATUS-INVALID TO TRUE                       
-                END-IF                                                  
-            END-IF                                                      
-           END-IF                                                       
-           .                                                            
+                IF T05-FLIGHT-STATUS-TEXT = 'CANCELED' THEN
+                    SET SO-STATUS-VALID TO TRUE
+                ELSE
+                    SET SO-STATUS-INVALID TO TRUE
+                END-IF
+            END-IF
+            IF NOT SO-DELAYED-ST-EMPTY AND ( NOT SO-STATUS-VALID ) THEN
+                IF T05-FLIGHT-STATUS-TEXT = 'DELAYED' THEN
+                    SET SO-STATUS-VALID TO TRUE
+                ELSE
+                    SET SO-STATUS-INVALID TO TRUE
+                END-IF
+            END-IF
+           END-IF
+           .
       ******************************************************************
       *                   7009-CHECK-IF-BOARDING-STATUS                 
       ******************************************************************
@@ -1455,43 +1547,47 @@
       * IF THIS IS FLIGHT "TO" NEXT FLIGHT "FROM" WILL BE DELETED       
       * IF THIS IS FLIGHT "FROM" NEXT FLIGHT "TO" WILL BE DELETED       
       ******************************************************************
-       7012-DELETE-FLIGHT-DATA.                                         
-           IF SO-NOT-PART-OF-A-SCHEDULE THEN                            
-      * THIS PARAGRAPHS UPDATES BOTH TABLES BASED ON FLIGHT_ID          
-               PERFORM 7013-UPDATE-T05-TABLE                            
-               PERFORM 7014-UPDATE-T04-TABLE                            
-           ELSE                                                         
-      * DISPLAY THIS FLIGHT IS PART OF A SCHEDULE                       
-      * WE NEED TO DETERMINE IF THIS IS FLIGHT "TO" OR "FROM"           
-      **************************************************************    
-      * AT THE BEGINING PROGRAM WILL DELETE FLIGHT CHOSEN BY THE USER   
-      * LATER IT WILL DELETE CORESPONDING FLIGHT "TO" OR "FROM"         
-              PERFORM 7013-UPDATE-T05-TABLE                             
-              PERFORM 7014-UPDATE-T04-TABLE                             
-                                                                        
-              PERFORM 2150-CHECK-IF-TO-OR-FROM                          
-              IF SO-THIS-IS-FLIGHT-FROM THEN                            
-                INITIALIZE T05-FLIGHT-ID                                
-                DISPLAY 'PIERWSZY SELECT '                              
-                DISPLAY 'FLIGHT-NUMER-TO TEXT: ' FLIGHT-NUMBER-TO-TEXT  
-                DISPLAY 'FLIGHT-NUMER-TO LEN : ' FLIGHT-NUMBER-TO-LEN   
-                DISPLAY 'DEP-TIMESTAMP: '   T05-DEPARTURE-TIMESTAMP     
-                PERFORM 7016-GET-CORR-TO-FLIGHT                         
-                PERFORM 7013-UPDATE-T05-TABLE                           
-                PERFORM 7014-UPDATE-T04-TABLE                           
-              ELSE                                                      
-      * SO THIS IS FLIGHT "TO"                                          
-                INITIALIZE T05-FLIGHT-ID                                
-                DISPLAY 'PIERWSZY SELECT '                              
-                DISPLAY 'FLIGHT-N-FROM TEXT: ' FLIGHT-NUMBER-FROM-TEXT  
-                DISPLAY 'FLIGHT-N-FROM LEN : ' FLIGHT-NUMBER-FROM-LEN   
-                DISPLAY 'ARV-TIMESTAMP: '   T05-ARRIVAL-TIMESTAMP       
-                PERFORM 7015-GET-CORR-FROM-FLIGHT                       
-                PERFORM 7013-UPDATE-T05-TABLE                           
-                PERFORM 7014-UPDATE-T04-TABLE                           
-              END-IF                                                    
-           END-IF                                                       
-           .                                                            
+       7012-DELETE-FLIGHT-DATA.
+           IF SO-NOT-PART-OF-A-SCHEDULE THEN
+      * THIS PARAGRAPHS UPDATES BOTH TABLES BASED ON FLIGHT_ID
+               PERFORM 7013-UPDATE-T05-TABLE
+               PERFORM 7014-UPDATE-T04-TABLE
+               PERFORM 7021-GENERATE-CANCEL-NOTIFICATIONS
+           ELSE
+      * DISPLAY THIS FLIGHT IS PART OF A SCHEDULE
+      * WE NEED TO DETERMINE IF THIS IS FLIGHT "TO" OR "FROM"
+      **************************************************************
+      * AT THE BEGINING PROGRAM WILL DELETE FLIGHT CHOSEN BY THE USER
+      * LATER IT WILL DELETE CORESPONDING FLIGHT "TO" OR "FROM"
+              PERFORM 7013-UPDATE-T05-TABLE
+              PERFORM 7014-UPDATE-T04-TABLE
+              PERFORM 7021-GENERATE-CANCEL-NOTIFICATIONS
+
+              PERFORM 2150-CHECK-IF-TO-OR-FROM
+              IF SO-THIS-IS-FLIGHT-FROM THEN
+                INITIALIZE T05-FLIGHT-ID
+                DISPLAY 'PIERWSZY SELECT '
+                DISPLAY 'FLIGHT-NUMER-TO TEXT: ' FLIGHT-NUMBER-TO-TEXT
+                DISPLAY 'FLIGHT-NUMER-TO LEN : ' FLIGHT-NUMBER-TO-LEN
+                DISPLAY 'DEP-TIMESTAMP: '   T05-DEPARTURE-TIMESTAMP
+                PERFORM 7016-GET-CORR-TO-FLIGHT
+                PERFORM 7013-UPDATE-T05-TABLE
+                PERFORM 7014-UPDATE-T04-TABLE
+                PERFORM 7021-GENERATE-CANCEL-NOTIFICATIONS
+              ELSE
+      * SO THIS IS FLIGHT "TO"
+                INITIALIZE T05-FLIGHT-ID
+                DISPLAY 'PIERWSZY SELECT '
+                DISPLAY 'FLIGHT-N-FROM TEXT: ' FLIGHT-NUMBER-FROM-TEXT
+                DISPLAY 'FLIGHT-N-FROM LEN : ' FLIGHT-NUMBER-FROM-LEN
+                DISPLAY 'ARV-TIMESTAMP: '   T05-ARRIVAL-TIMESTAMP
+                PERFORM 7015-GET-CORR-FROM-FLIGHT
+                PERFORM 7013-UPDATE-T05-TABLE
+                PERFORM 7014-UPDATE-T04-TABLE
+                PERFORM 7021-GENERATE-CANCEL-NOTIFICATIONS
+              END-IF
+           END-IF
+           .
       ******************************************************************
       *                     7013-UPDATE-T05-TABLE                       
       ***************************************************************** 
@@ -1502,14 +1598,17 @@
              SET FLIGHT_STATUS = :CT-DELETED-STATUS                     
             WHERE FLIGHT_ID = :T05-FLIGHT-ID                            
            END-EXEC                                                     
-           MOVE SQLCODE TO SW-SQLCODE                                   
-           IF NOT SO-SQLCODE-NORMAL THEN                                
-             SET SO-7013-PARA TO TRUE                                   
-             PERFORM 9000-DB2-ERROR                                     
-           ELSE                                                         
-             DISPLAY '7013 SUCCESS '                                    
-           END-IF                                                       
-           .                                                            
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+             SET SO-7013-PARA TO TRUE
+             PERFORM 9000-DB2-ERROR
+           ELSE
+             DISPLAY '7013 SUCCESS '
+             MOVE 'FLIGHT CANCEL'    TO WS-LOG-ACTION-TEXT
+             MOVE T05-FLIGHT-ID-TEXT TO WS-LOG-ENTITY-KEY
+             PERFORM 9050-LOG-TRANSACTION
+           END-IF
+           .
       ******************************************************************
       *                     7014-UPDATE-T04-TABLE       
       ***************************************************************** 
@@ -1615,11 +1714,101 @@
            WHEN OTHER                                                   
               SET SO-7019-PARA TO TRUE                                  
               PERFORM 9000-DB2-ERROR                                    
-           END-EVALUATE                                                 
-           .                                                            
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                  7020-MARK-FLIGHT-DELAYED
+      * USER PLACED 'D' NEXT TO A FLIGHT INSTEAD OF 'X' -- THE FLIGHT
+      * IS NOT CANCELED, ITS STATUS MOVES TO 'DELAYED' AND THE NEW
+      * ARRIVAL/DEPARTURE TIMES TYPED IN MP0217 ARE RECORDED.
+      * RESERVATIONS ON T09/T12/T04 ARE LEFT UNTOUCHED.
+      ******************************************************************
+       7020-MARK-FLIGHT-DELAYED.
+           MOVE Z02232-NEW-DEPARTURE-TS TO T05-NEW-DEPARTURE-TIMESTAMP
+           MOVE Z02232-NEW-ARRIVAL-TS   TO T05-NEW-ARRIVAL-TIMESTAMP
+           EXEC SQL
+            UPDATE T05_FLIGHT_TABLE
+             SET FLIGHT_STATUS         = :CT-DELAYED-STATUS,
+                 NEW_DEPARTURE_TIMESTAMP = :T05-NEW-DEPARTURE-TIMESTAMP,
+                 NEW_ARRIVAL_TIMESTAMP   = :T05-NEW-ARRIVAL-TIMESTAMP
+            WHERE FLIGHT_ID = :T05-FLIGHT-ID
+             AND  FLIGHT_STATUS <> :CT-DELETED-STATUS
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              SET SO-7020-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           ELSE
+              MOVE 'FLIGHT DELAY'     TO WS-LOG-ACTION-TEXT
+              MOVE T05-FLIGHT-ID-TEXT TO WS-LOG-ENTITY-KEY
+              PERFORM 9050-LOG-TRANSACTION
+           END-IF
+           .
+      ******************************************************************
+      *               7021-GENERATE-CANCEL-NOTIFICATIONS
+      * FOR EVERY PASSENGER STILL BOOKED ON THE FLIGHT THAT WAS JUST
+      * DELETED ( T05-FLIGHT-ID ), A ROW IS QUEUED ON
+      * T23_NOTIFICATION_QUEUE SO A DOWNSTREAM PROCESS CAN LET THE
+      * PASSENGER KNOW THEIR FLIGHT WAS CANCELED. OPENS/FETCHES/CLOSES
+      * C-NOTIFY-PASSENGERS, ONE ROW INSERTED PER PASSENGER FOUND.
+      ******************************************************************
+       7021-GENERATE-CANCEL-NOTIFICATIONS.
+           SET SO-NOT-END-OF-NOTIFY-CURSOR TO TRUE
+           EXEC SQL
+             OPEN C-NOTIFY-PASSENGERS
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+             SET SO-7021-PARA TO TRUE
+             PERFORM 9000-DB2-ERROR
+           END-IF
+           PERFORM 7022-FETCH-AND-QUEUE-NOTIFY
+              UNTIL SO-END-OF-NOTIFY-CURSOR
+           EXEC SQL
+             CLOSE C-NOTIFY-PASSENGERS
+           END-EXEC
+           .
       ******************************************************************
-      *                       9000-DB2-ERROR                            
-      ***************************************************************** 
+      *                7022-FETCH-AND-QUEUE-NOTIFY
+      * FETCHES ONE PASSENGER/RESERVATION PAIR FROM C-NOTIFY-PASSENGERS
+      * AND WRITES A 'PENDING' ROW FOR IT TO T23_NOTIFICATION_QUEUE.
+      ******************************************************************
+       7022-FETCH-AND-QUEUE-NOTIFY.
+           EXEC SQL
+             FETCH C-NOTIFY-PASSENGERS
+              INTO :T23-PASSENGER-ID,
+                   :T23-RESERVATION-ID
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+             WHEN SO-SQLCODE-NORMAL
+               MOVE T05-FLIGHT-ID TO T23-FLIGHT-ID
+               MOVE CT-PENDING-NOTIFICATION-STATUS TO
+                  T23-NOTIFICATION-STATUS
+               EXEC SQL
+                 INSERT INTO T23_NOTIFICATION_QUEUE
+                    (FLIGHT_ID, RESERVATION_ID, PASSENGER_ID,
+                     NOTIFICATION_STATUS, CREATED_TIMESTAMP)
+                 VALUES
+                    (:T23-FLIGHT-ID, :T23-RESERVATION-ID,
+                     :T23-PASSENGER-ID, :T23-NOTIFICATION-STATUS,
+                     CURRENT TIMESTAMP)
+               END-EXEC
+               MOVE SQLCODE TO SW-SQLCODE
+               IF NOT SO-SQLCODE-NORMAL THEN
+                 SET SO-7022-PARA TO TRUE
+                 PERFORM 9000-DB2-ERROR
+               END-IF
+             WHEN SO-SQLCODE-NOT-FOUND
+               SET SO-END-OF-NOTIFY-CURSOR TO TRUE
+             WHEN OTHER
+               SET SO-7022-PARA TO TRUE
+               PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                       9000-DB2-ERROR
+      *****************************************************************
        9000-DB2-ERROR.                                                  
            MOVE SQLCODE TO WS-SQLCODE-FORMAT                            
            MOVE SQLERRMC TO WS-SQLERRMC                                 
@@ -1646,13 +1835,42 @@
              TO   WS-Z02141-I-ERROR-MESSAGE(5)                          
            PERFORM 9100-ROLLBACK                                        
                                                                         
-           SET SO-Z02141-M-WITH  TO TRUE                                
-           PERFORM 2300-CALL-ERROR-ROUTINE                              
-           .                                                            
-      ******************************************************************
-      *                       9100-ROLLBACK                             
-      ******************************************************************
-       9100-ROLLBACK.                                                   
+           SET SO-Z02141-M-WITH  TO TRUE
+           PERFORM 2300-CALL-ERROR-ROUTINE
+           .
+      ******************************************************************
+      *                     9050-LOG-TRANSACTION
+      * WRITES ONE ROW TO T24_TRANSACTION_LOG_TABLE SO "WHICH AGENT
+      * DID THIS" CAN ALWAYS BE ANSWERED. THE CALLER MOVES
+      * WS-LOG-ACTION-TEXT AND WS-LOG-ENTITY-KEY BEFORE PERFORMING
+      * THIS. EIBOPID/EIBTRNID ARE SUPPLIED BY CICS ON EVERY TASK --
+      * NO WORKING-STORAGE DECLARATION IS NEEDED FOR THEM
+      ******************************************************************
+       9050-LOG-TRANSACTION.
+           MOVE EIBOPID              TO T24-OPERATOR-ID
+           MOVE EIBTRNID             TO T24-TRANSACTION-ID
+           MOVE 'Z02232  '           TO T24-PROGRAM-ID
+           MOVE WS-LOG-ACTION-TEXT   TO T24-ACTION-TEXT
+           MOVE WS-LOG-ENTITY-KEY    TO T24-ENTITY-KEY
+           EXEC SQL
+             INSERT INTO T24_TRANSACTION_LOG_TABLE
+                (OPERATOR_ID, TRANSACTION_ID, PROGRAM_ID, ACTION_TEXT,
+                 ENTITY_KEY, LOG_TIMESTAMP)
+             VALUES
+                (:T24-OPERATOR-ID, :T24-TRANSACTION-ID,
+                 :T24-PROGRAM-ID, :T24-ACTION-TEXT, :T24-ENTITY-KEY,
+                 CURRENT TIMESTAMP)
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              SET SO-9050-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                       9100-ROLLBACK
+      ******************************************************************
+       9100-ROLLBACK.
            EXEC CICS                                                    
              SYNCPOINT ROLLBACK                                         
            END-EXEC                 
