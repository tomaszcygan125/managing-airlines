@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z02332.
+       AUTHOR. OPERATIONS-SYSTEMS-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *
+      * BATCH JOB -- WAITLIST RECHECK
+      *
+      * RUN PERIODICALLY (OR KICKED OFF AFTER A CANCELLATION BATCH)
+      * AGAINST T15_WAITLIST_TABLE.  FOR EVERY ROW STILL IN 'WAITING'
+      * STATUS, THE JOB RE-COUNTS FREE SEATS ON THAT FLIGHT (SAME
+      * CAPACITY-MINUS-TAKEN-SEATS ARITHMETIC Z02172'S 7013-CHECK-FOR
+      * -SEATS USES AGAINST T04_FLIGHT_SEATS/T13_TYPE_OF_SEATS_TABLE)
+      * AND, IF ENOUGH SEATS HAVE OPENED UP, MARKS THE WAITLIST ROW
+      * 'NOTIFIED' AND WRITES A NOTIFICATION RECORD SO THE CUSTOMER
+      * CAN BE CONTACTED TO COMPLETE THE BOOKING.
+      *
+      * ROWS ARE PROCESSED OLDEST-REQUEST-FIRST WITHIN A FLIGHT SO THE
+      * FIRST PERSON TO ASK FOR THE FLIGHT IS THE FIRST ONE OFFERED A
+      * SEAT WHEN ONE OPENS UP.
+      *
+      ******************************************************************
+      *                  CHANGE LOG
+      *
+      * 2026-08-09   OSG   INITIAL VERSION
+      * 2026-08-09   OSG   2020-COUNT-FREE-SEATS NOW SUMS CAPACITY
+      *                    ACROSS ALL OF A PLANE'S T08 CABIN-SECTION
+      *                    ROWS INSTEAD OF SELECTING A SINGLE T13
+      *                    ROW, WHICH BROKE (SQLCODE -811) ONCE A
+      *                    PLANE COULD CARRY MORE THAN ONE CABIN
+      *                    SECTION
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE T04TAB END-EXEC.
+           EXEC SQL INCLUDE T13TAB END-EXEC.
+           EXEC SQL INCLUDE T15TAB END-EXEC.
+
+           EXEC SQL
+             DECLARE C-WAITING-ROWS CURSOR FOR
+             SELECT FLIGHT_ID, IDENTIFICATION_NUMBER, REQUESTED_SEATS
+             FROM T15_WAITLIST_TABLE
+             WHERE WAITLIST_STATUS = 'WAITING'
+             ORDER BY FLIGHT_ID, REQUEST_TIMESTAMP
+             FOR FETCH ONLY
+           END-EXEC
+
+       01 WS-DB2-ERROR.
+           05 SW-SQLCODE                    PIC S9(5).
+               88 SO-SQLCODE-OK             VALUE  000   100.
+               88 SO-SQLCODE-NORMAL         VALUE 000.
+               88 SO-SQLCODE-NOT-FOUND      VALUE 100.
+           05 WS-SQLCODE-FORMAT             PIC -(5).
+
+       01 SW-SWITCHES.
+           05 SW-IF-END-OF-CURSOR           PIC X VALUE 'N'.
+               88 SO-END-OF-CURSOR          VALUE 'Y'.
+
+       01 WS-COUNTERS.
+           05 WS-AMOUNT-OF-FREE-SEATS       PIC S9(7) COMP-3.
+           05 WS-ROWS-CHECKED                PIC S9(7) COMP VALUE 0.
+           05 WS-ROWS-NOTIFIED               PIC S9(7) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *                       0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-WAITLIST
+           PERFORM 9999-EXIT
+           .
+      ******************************************************************
+      *                       1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+           DISPLAY 'Z02332 -- WAITLIST RECHECK JOB STARTING'
+           EXEC SQL
+             OPEN C-WAITING-ROWS
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY 'Z02332 -- OPEN CURSOR FAILED, SQLCODE '
+                                                    WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                    2000-PROCESS-WAITLIST
+      ******************************************************************
+       2000-PROCESS-WAITLIST.
+           PERFORM 2010-FETCH-NEXT-ROW
+           PERFORM UNTIL SO-END-OF-CURSOR
+              ADD 1 TO WS-ROWS-CHECKED
+              PERFORM 2020-COUNT-FREE-SEATS
+              IF WS-AMOUNT-OF-FREE-SEATS >= T15-REQUESTED-SEATS THEN
+                 PERFORM 2030-NOTIFY-WAITLIST-ROW
+              END-IF
+              PERFORM 2010-FETCH-NEXT-ROW
+           END-PERFORM
+           EXEC SQL
+             CLOSE C-WAITING-ROWS
+           END-EXEC
+           DISPLAY 'Z02332 -- ROWS CHECKED: ' WS-ROWS-CHECKED
+           DISPLAY 'Z02332 -- ROWS NOTIFIED: ' WS-ROWS-NOTIFIED
+           .
+      ******************************************************************
+      *                    2010-FETCH-NEXT-ROW
+      ******************************************************************
+       2010-FETCH-NEXT-ROW.
+           EXEC SQL
+             FETCH C-WAITING-ROWS
+             INTO :T15-FLIGHT-ID, :T15-IDENTIFICATION-NUMBER,
+                  :T15-REQUESTED-SEATS
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+              CONTINUE
+           WHEN SO-SQLCODE-NOT-FOUND
+              SET SO-END-OF-CURSOR TO TRUE
+           WHEN OTHER
+              DISPLAY 'Z02332 -- FETCH FAILED, SQLCODE '
+                                                    WS-SQLCODE-FORMAT
+              SET SO-END-OF-CURSOR TO TRUE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                   2020-COUNT-FREE-SEATS
+      * SAME CAPACITY-MINUS-TAKEN ARITHMETIC AS Z02172'S
+      * 7013-CHECK-FOR-SEATS, RE-DERIVED HERE RATHER THAN TRUSTED FROM
+      * A STORED COUNT SO A CANCELLATION THAT FREES SEATS IS PICKED UP.
+      * CAPACITY IS SUMMED ACROSS ALL OF THE PLANE'S T08 CABIN-SECTION
+      * ROWS VIA A CORRELATED SUBQUERY (A PLANE WITH MORE THAN ONE
+      * CABIN SECTION HAS MORE THAN ONE T08 ROW) SO THE OUTER QUERY
+      * STAYS ONE ROW PER FLIGHT -- SAME FIX AS Z02172/Z02192/Z02262.
+      ******************************************************************
+       2020-COUNT-FREE-SEATS.
+           MOVE ZERO TO WS-AMOUNT-OF-FREE-SEATS
+           EXEC SQL
+             SELECT
+               (SELECT COALESCE(SUM(T13S.MAXIMUAL_AMOUNT_OF_SEATS), 0)
+                   FROM T08_TABLE_PLANE_TABLE T08S
+                   INNER JOIN T13_TYPE_OF_SEATS_TABLE T13S ON
+                     T13S.TYPE_OF_SEATS_ID = T08S.TYPE_OF_SEATS_ID
+                  WHERE T08S.PLANE_ID = T05.PLANE_ID) -
+                      COALESCE(COUNT(T04.FLIGHT_ID), 0)
+             INTO :WS-AMOUNT-OF-FREE-SEATS
+             FROM T05_FLIGHT_TABLE T05
+             LEFT JOIN T04_FLIGHT_SEATS T04 ON
+                T05.FLIGHT_ID = T04.FLIGHT_ID
+             WHERE T05.FLIGHT_ID = :T15-FLIGHT-ID
+             GROUP BY T05.FLIGHT_ID, T05.PLANE_ID
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-OK THEN
+              DISPLAY 'Z02332 -- CAPACITY LOOKUP FAILED FOR FLIGHT '
+                                                    T15-FLIGHT-ID
+              MOVE ZERO TO WS-AMOUNT-OF-FREE-SEATS
+           END-IF
+           .
+      ******************************************************************
+      *                   2030-NOTIFY-WAITLIST-ROW
+      ******************************************************************
+       2030-NOTIFY-WAITLIST-ROW.
+           EXEC SQL
+             UPDATE T15_WAITLIST_TABLE
+             SET WAITLIST_STATUS = 'NOTIFIED',
+                 NOTIFIED_TIMESTAMP = CURRENT TIMESTAMP
+             WHERE FLIGHT_ID = :T15-FLIGHT-ID
+               AND IDENTIFICATION_NUMBER = :T15-IDENTIFICATION-NUMBER
+               AND WAITLIST_STATUS = 'WAITING'
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-OK THEN
+              ADD 1 TO WS-ROWS-NOTIFIED
+              DISPLAY 'Z02332 -- NOTIFIED ' T15-IDENTIFICATION-NUMBER
+                       ' FOR FLIGHT ' T15-FLIGHT-ID
+           END-IF
+           .
+      ******************************************************************
+      *                       9999-EXIT
+      ******************************************************************
+       9999-EXIT.
+           DISPLAY 'Z02332 -- WAITLIST RECHECK JOB ENDING'
+           GOBACK
+           .
