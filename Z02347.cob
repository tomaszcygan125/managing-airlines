@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z02347.
+       AUTHOR. OPERATIONS-SYSTEMS-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+      *
+      * BATCH JOB -- RELEASE EXPIRED ON HOLD RESERVATIONS
+      *
+      * Z02202 NOW PARKS A BOOKING AS AN ON HOLD RESERVATION
+      * (T09_RESERVATION_MAIN_PASSENGER_TABLE.RESERVATION_STATUS) AS
+      * SOON AS SEATS ARE PICKED, TAGGING THOSE T04_FLIGHT_SEATS ROWS
+      * WITH THE HOLD'S RESERVATION_ID, BEFORE A SINGLE PASSENGER'S
+      * NAME IS EVEN ASKED FOR (SEE Z02202'S 7016-GET-NEW-RESERVATION-
+      * ID THROUGH 7021-UPDATE-HOLD-PASSENGER-NAME). IF THE CUSTOMER
+      * NEVER COMES BACK TO FINISH PASSENGER ENTRY, THOSE SEATS WOULD
+      * STAY HELD FOREVER AND NEVER GO BACK ON SALE.
+      *
+      * THIS JOB RELEASES ANY HOLD OLDER THAN A PARM-SUPPLIED NUMBER
+      * OF HOURS -- IT DELETES THE HELD T04_FLIGHT_SEATS ROWS AND THE
+      * T09 HEADER ROW, THE SAME DELETE-THE-ROWS-OUTRIGHT APPROACH
+      * Z02252'S 7012-DELETE-FROM-T09-TAB / 7014-DELETE-FROM-T04-TAB
+      * USE FOR A CANCELLED RESERVATION -- AN ON HOLD RESERVATION THAT
+      * TIMED OUT WAS NEVER A CONFIRMED BOOKING, SO THERE IS NOTHING
+      * TO ROLL BACK TO AND NOTHING WORTH KEEPING AN AUDIT ROW FOR.
+      *
+      * SCOPE COMES IN ON THE PARM FIELD OF THE EXEC STATEMENT, THE
+      * SAME SYSIN-CARD CONVENTION Z02343/Z02344 USE:
+      *
+      *    HOURS=nnn
+      *
+      *    nnn -- A HOLD WHOSE HOLD_TIMESTAMP IS OLDER THAN THIS MANY
+      *           HOURS AGO IS RELEASED
+      *
+      ******************************************************************
+      *                  CHANGE LOG
+      *
+      * 2026-08-09   OSG   INITIAL VERSION
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE T09TAB END-EXEC.
+           EXEC SQL INCLUDE T04TAB END-EXEC.
+
+           EXEC SQL
+             DECLARE C-EXPIRED-HOLDS CURSOR FOR
+             SELECT RESERVATION_ID
+             FROM T09_RESERVATION_MAIN_PASSENGER_TABLE
+             WHERE RESERVATION_STATUS = :CT-HOLD-STATUS-TEXT
+                              AND
+                   HOLD_TIMESTAMP < :WS-EXPIRY-CUTOFF
+             FOR FETCH ONLY
+           END-EXEC
+
+       01 WS-DB2-ERROR.
+           05 SW-SQLCODE                    PIC S9(5).
+               88 SO-SQLCODE-OK             VALUE  000   100.
+               88 SO-SQLCODE-NORMAL         VALUE 000.
+               88 SO-SQLCODE-NOT-FOUND      VALUE 100.
+           05 WS-SQLCODE-FORMAT             PIC -(5).
+
+       01 SW-SWITCHES.
+           05 SW-IF-END-OF-HOLDS-CURSOR     PIC X VALUE 'N'.
+               88 SO-END-OF-HOLDS-CURSOR    VALUE 'Y'.
+
+       01 CT-CONSTANTS.
+           05 CT-HOLD-STATUS-TEXT           PIC X(10) VALUE 'ON HOLD'.
+
+       01 WS-PARM-TEXT                      PIC X(20) VALUE SPACE.
+       01 WS-PARM-HOURS-TEXT                PIC 9(03) VALUE 0.
+
+       01 WS-EXPIRY-CUTOFF                  PIC X(26) VALUE SPACE.
+
+       01 WS-RESERVATION-LINE.
+           05 FILLER                        PIC X(20)
+              VALUE 'RELEASED RESERVATION'.
+           05 FILLER                        PIC X(2) VALUE SPACE.
+           05 WS-LINE-RESERVATION-ID        PIC ZZZZZZZZ9.
+
+       01 WS-COUNTERS.
+           05 WS-HOLDS-RELEASED             PIC S9(7) COMP VALUE 0.
+
+       01 WS-TOTALS-LINE.
+           05 FILLER                        PIC X(30)
+              VALUE 'HOLDS RELEASED...............'.
+           05 WS-TOTALS-RELEASED            PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *                       0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RELEASE-EXPIRED-HOLDS
+           PERFORM 2900-WRITE-TOTALS
+           PERFORM 9999-EXIT
+           .
+      ******************************************************************
+      *                       1000-INITIALIZE
+      ******************************************************************
+       1000-INITIALIZE.
+           DISPLAY
+             'Z02347 -- RELEASE EXPIRED ON HOLD RESERVATIONS STARTING'
+           ACCEPT WS-PARM-TEXT FROM SYSIN
+           PERFORM 1010-PARSE-PARM
+           PERFORM 1020-COMPUTE-CUTOFF
+           .
+      ******************************************************************
+      *                       1010-PARSE-PARM
+      * PARM IS HOURS=nnn
+      ******************************************************************
+       1010-PARSE-PARM.
+           IF WS-PARM-TEXT(1:6) = 'HOURS=' THEN
+              MOVE WS-PARM-TEXT(7:3) TO WS-PARM-HOURS-TEXT
+           ELSE
+              DISPLAY
+               'Z02347 -- INVALID PARM, EXPECTED HOURS=nnn'
+              DISPLAY '          GOT: ' WS-PARM-TEXT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                     1020-COMPUTE-CUTOFF
+      * A HOLD IS EXPIRED IF IT WAS CREATED BEFORE "NOW" MINUS THE PARM
+      * HOUR COUNT -- THE SAME CURRENT-TIMESTAMP-ARITHMETIC IDIOM
+      * Z02344'S 1020-COMPUTE-WINDOW USES, JUST SUBTRACTING INSTEAD OF
+      * ADDING
+      ******************************************************************
+       1020-COMPUTE-CUTOFF.
+           EXEC SQL
+             SELECT CURRENT TIMESTAMP - :WS-PARM-HOURS-TEXT HOURS
+             INTO   :WS-EXPIRY-CUTOFF
+             FROM T09_RESERVATION_MAIN_PASSENGER_TABLE
+             FETCH FIRST ROW ONLY
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY
+               'Z02347 -- COULD NOT COMPUTE EXPIRY CUTOFF, SQLCODE '
+                                                    WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                  2000-RELEASE-EXPIRED-HOLDS
+      ******************************************************************
+       2000-RELEASE-EXPIRED-HOLDS.
+           EXEC SQL
+             OPEN C-EXPIRED-HOLDS
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY
+               'Z02347 -- OPEN OF EXPIRED HOLDS CURSOR FAILED, SQLCODE '
+                                                     WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           PERFORM 2010-FETCH-NEXT-HOLD
+           PERFORM UNTIL SO-END-OF-HOLDS-CURSOR
+              PERFORM 2020-DELETE-HELD-SEATS
+              PERFORM 2030-DELETE-HOLD-RESERVATION
+              PERFORM 2040-WRITE-RELEASE-LINE
+              PERFORM 2010-FETCH-NEXT-HOLD
+           END-PERFORM
+           EXEC SQL
+             CLOSE C-EXPIRED-HOLDS
+           END-EXEC
+           .
+      ******************************************************************
+      *                    2010-FETCH-NEXT-HOLD
+      ******************************************************************
+       2010-FETCH-NEXT-HOLD.
+           EXEC SQL
+             FETCH C-EXPIRED-HOLDS
+             INTO :T09-RESERVATION-ID
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+              CONTINUE
+           WHEN SO-SQLCODE-NOT-FOUND
+              SET SO-END-OF-HOLDS-CURSOR TO TRUE
+           WHEN OTHER
+              DISPLAY
+               'Z02347 -- FETCH OF EXPIRED HOLDS FAILED, SQLCODE '
+                                                    WS-SQLCODE-FORMAT
+              SET SO-END-OF-HOLDS-CURSOR TO TRUE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                   2020-DELETE-HELD-SEATS
+      ******************************************************************
+       2020-DELETE-HELD-SEATS.
+           EXEC SQL
+             DELETE FROM T04_FLIGHT_SEATS
+             WHERE RESERVATION_ID = :T09-RESERVATION-ID
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY
+               'Z02347 -- DELETE OF HELD SEATS FAILED, SQLCODE '
+                                                     WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                 2030-DELETE-HOLD-RESERVATION
+      ******************************************************************
+       2030-DELETE-HOLD-RESERVATION.
+           EXEC SQL
+             DELETE FROM T09_RESERVATION_MAIN_PASSENGER_TABLE
+             WHERE RESERVATION_ID = :T09-RESERVATION-ID
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              DISPLAY
+               'Z02347 -- DELETE OF HOLD RESERVATION FAILED, SQLCODE '
+                                                     WS-SQLCODE-FORMAT
+              PERFORM 9999-EXIT
+           END-IF
+           .
+      ******************************************************************
+      *                   2040-WRITE-RELEASE-LINE
+      ******************************************************************
+       2040-WRITE-RELEASE-LINE.
+           MOVE T09-RESERVATION-ID TO WS-LINE-RESERVATION-ID
+           DISPLAY WS-RESERVATION-LINE
+           ADD 1 TO WS-HOLDS-RELEASED
+           .
+      ******************************************************************
+      *                     2900-WRITE-TOTALS
+      ******************************************************************
+       2900-WRITE-TOTALS.
+           MOVE WS-HOLDS-RELEASED TO WS-TOTALS-RELEASED
+           DISPLAY ' '
+           DISPLAY WS-TOTALS-LINE
+           .
+      ******************************************************************
+      *                       9999-EXIT
+      ******************************************************************
+       9999-EXIT.
+           DISPLAY
+             'Z02347 -- RELEASE EXPIRED ON HOLD RESERVATIONS ENDING'
+           GOBACK
+           .
