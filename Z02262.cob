@@ -0,0 +1,723 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z02262.
+      ******************************************************************
+      *
+      * THIS PROGRAM IS CALLED WHEN USER WILL CHOOSE OPTION '3' ON
+      * THE FLIGHT LIST SCREEN (Z02261) -- "SEAT UPGRADE"
+      *
+      * UNTIL NOW T08-TYPE-OF-SEATS-ID AND T04_FLIGHT_SEATS WERE ONLY
+      * EVER SET ONCE, AT BOOKING TIME (Z02192) -- THERE WAS NO WAY TO
+      * MOVE A PASSENGER TO A DIFFERENT SEAT ON THE SAME FLIGHT
+      * WITHOUT CANCELING AND REBOOKING THE WHOLE RESERVATION
+      *
+      * CLERK PROVIDES THE PASSENGER'S IDENTIFICATION NUMBER, PROGRAM
+      * LOOKS UP THE PASSENGER'S CURRENT SEAT ON THIS FLIGHT AND SHOWS
+      * IT TOGETHER WITH THE ROW/LETTER OF THE NEW SEAT THE CLERK
+      * PROVIDES. IF THE NEW SEAT IS FREE ON THIS FLIGHT, T04_FLIGHT_
+      * SEATS IS UPDATED TO MOVE THE PASSENGER THERE
+      *
+      * FARE DIFFERENCE COMES FROM T14_FARE_TABLE THE SAME WAY Z02202'S
+      * 7090-CALCULATE-TOTAL-CHARGE AND Z02172'S 7095-GET-LOWEST-FARE
+      * PRICE A FLIGHT. NOW THAT T08_TABLE_PLANE_TABLE CAN CARRY MORE
+      * THAN ONE TYPE_OF_SEATS_ID PER PLANE_ID (ONE ROW PER CABIN
+      * SECTION, EACH BOXED OFF BY ROW_NUMBER_FROM/ROW_NUMBER_TO --
+      * SEE Z02334'S HEADER), 7007-GET-SEAT-TYPE-FOR-ROW LOOKS UP
+      * WHICH SECTION THE OLD AND NEW ROW NUMBERS EACH FALL IN, AND
+      * 7004 PRICES EACH SEAT OFF T14_FARE_TABLE FOR THAT SEAT'S OWN
+      * TYPE_OF_SEATS_ID INSTEAD OF THE FLIGHT'S CHEAPEST FARE
+      * OVERALL -- SO MOVING FROM ECONOMY TO FIRST ON A MULTI-CLASS
+      * PLANE NOW PRICES A REAL DIFFERENCE. ON A PLANE THAT STILL HAS
+      * ONLY ONE CABIN SECTION (ROW_NUMBER_FROM/TO SPANNING THE WHOLE
+      * PLANE) OLD AND NEW SEAT RESOLVE TO THE SAME TYPE_OF_SEATS_ID
+      * AND THE DIFFERENCE IS STILL ZERO, EXACTLY AS BEFORE
+      *
+      * CALLING PROGRAM IS Z02261, THE FLIGHT NUMBER IS PASSED THROUGH
+      * THE SAME Z02242-FLIGHT-NUMBER COMMAREA FIELD Z02261 ALREADY
+      * USES TO REACH Z02192/Z02242, AND THE RESERVATION ID IS ALREADY
+      * SITTING IN Z02242-I-RESERVATION-ID FROM Z02261'S OWN QUEUE READ
+      ******************************************************************
+      *                  CHANGE LOG
+      *
+      * 2026-08-09   OSG   INITIAL VERSION
+      *
+      ******************************************************************
+
+      ******************************************************************
+      *                        DATA DIVISION
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY DFHAID.
+           COPY ZZMP0236.
+           COPY ZZEC0215.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE T05TAB END-EXEC.
+           EXEC SQL INCLUDE T04TAB END-EXEC.
+           EXEC SQL INCLUDE T06TAB END-EXEC.
+           EXEC SQL INCLUDE T08TAB END-EXEC.
+           EXEC SQL INCLUDE T14TAB END-EXEC.
+       01 WS-ITER2    PIC S9(4) COMP VALUE 0.
+       01 WS-EIBRESP-TEMP  PIC X(10) VALUE SPACE.
+       01 WS-SQLCODE-FORMAT             PIC -(5).
+       01 WS-SQLERRMC                   PIC X(70).
+      * CONSTANTS
+       01 CT-CONSTANTS.
+           05 CT-ERROR-ROUTINE-NAME           PIC X(8) VALUE 'Z02141  '.
+           05 CT-THIS-PROGRAM-NAME            PIC X(8) VALUE 'Z02262  '.
+           05 CT-CALLING-PROGRAM-NAME         PIC X(8) VALUE 'Z02261  '.
+       01 SW-SWITCHES.
+           10 SW-SQLCODE                    PIC S9(5).
+               88 SO-SQLCODE-OK             VALUE  000   100.
+               88 SO-SQLCODE-NORMAL         VALUE 000.
+               88 SO-SQLCODE-NOT-FOUND      VALUE 100.
+           10 SW-STATEMENT-ID               PIC X(4).
+               88 SO-7001-PARA              VALUE '7001'.
+               88 SO-7002-PARA              VALUE '7002'.
+               88 SO-7003-PARA              VALUE '7003'.
+               88 SO-7004-PARA              VALUE '7004'.
+               88 SO-7005-PARA              VALUE '7005'.
+               88 SO-7007-PARA              VALUE '7007'.
+           05 SW-IF-PROGRAM-RUNS-FIRST-TIME               PIC X.
+               88 SO-FIRST-TIME-PROGRAM-RUNS              VALUE 'Y'.
+               88 SO-NOT-FIRST-TIME-PROGRAM-RUNS          VALUE 'N'.
+           05 SW-WHAT-TYPE-OF-FINAL                       PIC X.
+               88 SO-FINAL-WITH-COMMAREA                  VALUE 'C'.
+               88 SO-FINAL-TERMINATION                    VALUE 'F'.
+           05 SW-IF-ON-CONFIRM-SCREEN                     PIC X.
+               88 SO-ON-CONFIRM-SCREEN                    VALUE 'Y'.
+               88 SO-ON-LOOKUP-SCREEN                     VALUE 'N'.
+           05 SW-IF-PASSENGER-FOUND                       PIC X.
+               88 SO-PASSENGER-FOUND                      VALUE 'Y'.
+               88 SO-PASSENGER-NOT-FOUND                  VALUE 'N'.
+           05 SW-IF-ID-NUMBER-VALID                       PIC X.
+               88 SO-ID-NUMBER-VALID                      VALUE '1'.
+               88 SO-ID-NUMBER-INVALID                    VALUE '2'.
+           05 SW-IF-SEAT-ON-FLIGHT                        PIC X.
+               88 SO-SEAT-ON-FLIGHT-FOUND                 VALUE 'Y'.
+               88 SO-SEAT-ON-FLIGHT-NOT-FOUND              VALUE 'N'.
+           05 SW-IF-NEW-SEAT-VALID                        PIC X.
+               88 SO-NEW-SEAT-VALID                       VALUE '1'.
+               88 SO-NEW-SEAT-INVALID                     VALUE '2'.
+           05 SW-IF-NEW-SEAT-TAKEN                        PIC X.
+               88 SO-NEW-SEAT-IS-TAKEN                    VALUE 'Y'.
+               88 SO-NEW-SEAT-IS-FREE                     VALUE 'N'.
+       01 WS-VARIABLES.
+           05 WS-ID-NUMBER                   PIC 9(9).
+           05 WS-PASSENGER-ID                PIC S9(9) COMP.
+           05 WS-OLD-ROW-NUMBER              PIC S9(4) COMP.
+           05 WS-OLD-SEAT-LETTER             PIC X(1).
+           05 WS-NEW-ROW-NUMBER              PIC S9(4) COMP.
+           05 WS-NEW-SEAT-LETTER             PIC X(1).
+           05 WS-OLD-FARE-AMOUNT             PIC S9(7)V99 COMP-3.
+           05 WS-NEW-FARE-AMOUNT             PIC S9(7)V99 COMP-3.
+           05 WS-FARE-DIFFERENCE             PIC S9(7)V99 COMP-3.
+           05 WS-LOOKUP-ROW-NUMBER           PIC S9(4) COMP.
+      ******************************************************************
+      *                      PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS
+           PERFORM 3000-FINAL
+           .
+      ******************************************************************
+      *                     1000-INIT
+      ******************************************************************
+       1000-INIT.
+           PERFORM 1010-CHECK-IF-FIRST-TIME
+           PERFORM 1011-INITIALIZE-COPYBOOK
+           .
+      ******************************************************************
+      *                  1005-CICS-IGNORE
+      ******************************************************************
+       1005-CICS-IGNORE.
+           EXEC CICS
+            IGNORE CONDITION ERROR
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
+           .
+      ******************************************************************
+      *                1010-CHECK-IF-FIRST-TIME
+      ******************************************************************
+       1010-CHECK-IF-FIRST-TIME.
+           IF EIBCALEN = 0         THEN
+              PERFORM 1005-CICS-IGNORE
+              SET SO-FIRST-TIME-PROGRAM-RUNS TO TRUE
+           ELSE
+              SET SO-NOT-FIRST-TIME-PROGRAM-RUNS TO TRUE
+           END-IF
+           .
+      ******************************************************************
+      *                  1011-INITIALIZE-COPYBOOK
+      ******************************************************************
+       1011-INITIALIZE-COPYBOOK.
+           IF SO-FIRST-TIME-PROGRAM-RUNS THEN
+              MOVE LOW-VALUES TO WS-ZZEC0215
+           ELSE
+              MOVE DFHCOMMAREA TO WS-ZZEC0215
+           END-IF
+           SET SO-ON-LOOKUP-SCREEN TO TRUE
+           .
+      ******************************************************************
+      *                      2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+           IF SO-FIRST-TIME-PROGRAM-RUNS THEN
+              PERFORM 2001-PROCESS-IF-FIRST-TIME
+           ELSE
+              PERFORM 2002-PROCESS-IF-NOT-FIRST-TIME
+           END-IF
+           .
+      ******************************************************************
+      *                2001-PROCESS-IF-FIRST-TIME
+      ******************************************************************
+       2001-PROCESS-IF-FIRST-TIME.
+           PERFORM 2050-SEND-CLEAN-MAP
+           SET SO-FINAL-WITH-COMMAREA TO TRUE
+           .
+      ******************************************************************
+      *               2002-PROCESS-IF-NOT-FIRST-TIME
+      ******************************************************************
+       2002-PROCESS-IF-NOT-FIRST-TIME.
+           SET SO-FINAL-WITH-COMMAREA TO TRUE
+           EVALUATE EIBAID
+             WHEN DFHENTER
+               IF SO-ON-CONFIRM-SCREEN THEN
+                  PERFORM 2020-PROCESS-CONFIRM-INPUT
+               ELSE
+                  PERFORM 2010-PROCESS-LOOKUP-INPUT
+               END-IF
+             WHEN DFHPF3
+               SET SO-FINAL-TERMINATION TO TRUE
+             WHEN OTHER
+               PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+               MOVE 'YOU HAVE PRESSED NO ACTION KEY '
+               TO WS-Z02141-I-ERROR-MESSAGE(1)
+               SET SO-Z02141-M-WITH TO TRUE
+               PERFORM 2300-CALL-ERROR-ROUTINE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                    2050-SEND-CLEAN-MAP
+      ******************************************************************
+       2050-SEND-CLEAN-MAP.
+           MOVE LOW-VALUES TO MP0236O
+           SET SO-ON-LOOKUP-SCREEN TO TRUE
+           MOVE Z02242-FLIGHT-NUMBER TO FLIGHT-NUMBERO
+           MOVE Z02242-I-RESERVATION-ID TO RESERVATION-IDO
+           PERFORM 2100-SEND-THE-MAP
+           .
+      ******************************************************************
+      *                    2100-SEND-THE-MAP
+      ******************************************************************
+       2100-SEND-THE-MAP.
+           EXEC CICS
+             SEND MAP('MP0236') MAPSET('MP0236')
+             FROM(MP0236O)
+             ERASE
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
+           .
+      ******************************************************************
+      *                2010-PROCESS-LOOKUP-INPUT
+      ******************************************************************
+       2010-PROCESS-LOOKUP-INPUT.
+           PERFORM 2011-RECEIVE-LOOKUP-INPUT
+           PERFORM 2012-VALIDATE-ID-NUMBER
+           IF SO-ID-NUMBER-VALID THEN
+              PERFORM 7001-LOOKUP-PASSENGER
+              IF SO-PASSENGER-FOUND THEN
+                 PERFORM 7002-LOOKUP-CURRENT-SEAT
+                 IF SO-SEAT-ON-FLIGHT-FOUND THEN
+                    PERFORM 2015-SEND-CONFIRM-SCREEN
+                 ELSE
+                    PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+                    MOVE 'PASSENGER HAS NO SEAT ON THIS FLIGHT' TO
+                                        WS-Z02141-I-ERROR-MESSAGE(1)
+                    SET SO-Z02141-M-WITH TO TRUE
+                    PERFORM 2300-CALL-ERROR-ROUTINE
+                 END-IF
+              ELSE
+                 PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+                 MOVE 'PASSENGER NOT FOUND' TO
+                                     WS-Z02141-I-ERROR-MESSAGE(1)
+                 SET SO-Z02141-M-WITH TO TRUE
+                 PERFORM 2300-CALL-ERROR-ROUTINE
+              END-IF
+           ELSE
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'PLEASE PROVIDE A VALID ID NUMBER' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-IF
+           .
+      ******************************************************************
+      *                2011-RECEIVE-LOOKUP-INPUT
+      ******************************************************************
+       2011-RECEIVE-LOOKUP-INPUT.
+           MOVE LOW-VALUES TO MP0236I
+           EXEC CICS
+           RECEIVE MAP('MP0236') MAPSET('MP0236')
+           INTO(MP0236I)
+           NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+           WHEN DFHRESP(NORMAL)
+              CONTINUE
+           WHEN DFHRESP(MAPFAIL)
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'PLEASE PROVIDE AN ID NUMBER' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           WHEN OTHER
+              PERFORM 2200-CHECK-EIBRESP
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                2012-VALIDATE-ID-NUMBER
+      ******************************************************************
+       2012-VALIDATE-ID-NUMBER.
+           IF ID-NUMBERI IS NUMERIC AND ID-NUMBERI > ZERO THEN
+              MOVE ID-NUMBERI TO WS-ID-NUMBER
+              SET SO-ID-NUMBER-VALID TO TRUE
+           ELSE
+              SET SO-ID-NUMBER-INVALID TO TRUE
+           END-IF
+           .
+      ******************************************************************
+      *                2015-SEND-CONFIRM-SCREEN
+      ******************************************************************
+       2015-SEND-CONFIRM-SCREEN.
+           MOVE LOW-VALUES TO MP0236O
+           MOVE Z02242-FLIGHT-NUMBER TO FLIGHT-NUMBERO
+           MOVE Z02242-I-RESERVATION-ID TO RESERVATION-IDO
+           MOVE WS-ID-NUMBER TO ID-NUMBERO
+           MOVE PASSENGER-NAME TO NAMEO
+           MOVE PASSENGER-LAST-NAME TO LAST-NAMEO
+           MOVE WS-OLD-ROW-NUMBER TO OLD-ROW-NUMBERO
+           MOVE WS-OLD-SEAT-LETTER TO OLD-SEAT-LETTERO
+           MOVE WS-ID-NUMBER TO WS-Z02262-O-ID-NUMBER
+           MOVE WS-PASSENGER-ID TO WS-Z02262-O-PASSENGER-ID
+           MOVE WS-OLD-ROW-NUMBER TO WS-Z02262-O-OLD-ROW-NUMBER
+           MOVE WS-OLD-SEAT-LETTER TO WS-Z02262-O-OLD-SEAT-LETTER
+           SET SO-ON-CONFIRM-SCREEN TO TRUE
+           PERFORM 2100-SEND-THE-MAP
+           .
+      ******************************************************************
+      *                2020-PROCESS-CONFIRM-INPUT
+      ******************************************************************
+       2020-PROCESS-CONFIRM-INPUT.
+           PERFORM 2021-RECEIVE-CONFIRM-INPUT
+           PERFORM 2022-VALIDATE-NEW-SEAT
+           IF SO-NEW-SEAT-VALID THEN
+              MOVE WS-Z02262-O-PASSENGER-ID TO WS-PASSENGER-ID
+              MOVE WS-Z02262-O-OLD-ROW-NUMBER TO WS-OLD-ROW-NUMBER
+              MOVE WS-Z02262-O-OLD-SEAT-LETTER TO WS-OLD-SEAT-LETTER
+              PERFORM 7003-CHECK-IF-NEW-SEAT-TAKEN
+              IF SO-NEW-SEAT-IS-TAKEN THEN
+                 PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+                 MOVE 'THAT SEAT IS ALREADY TAKEN' TO
+                                     WS-Z02141-I-ERROR-MESSAGE(1)
+                 SET SO-Z02141-M-WITH TO TRUE
+                 PERFORM 2300-CALL-ERROR-ROUTINE
+              ELSE
+                 PERFORM 7004-GET-FARE-DIFFERENCE
+                 PERFORM 7005-MOVE-PASSENGER-SEAT
+                 PERFORM 2030-SEND-UPGRADE-DONE-MSG
+              END-IF
+           ELSE
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'PROVIDE A DIFFERENT ROW AND SEAT LETTER' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-IF
+           .
+      ******************************************************************
+      *                2021-RECEIVE-CONFIRM-INPUT
+      ******************************************************************
+       2021-RECEIVE-CONFIRM-INPUT.
+           MOVE LOW-VALUES TO MP0236I
+           EXEC CICS
+           RECEIVE MAP('MP0236') MAPSET('MP0236')
+           INTO(MP0236I)
+           NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+           WHEN DFHRESP(NORMAL)
+              CONTINUE
+           WHEN DFHRESP(MAPFAIL)
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'PLEASE PROVIDE THE NEW ROW AND SEAT LETTER' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           WHEN OTHER
+              PERFORM 2200-CHECK-EIBRESP
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                2022-VALIDATE-NEW-SEAT
+      ******************************************************************
+       2022-VALIDATE-NEW-SEAT.
+           SET SO-NEW-SEAT-VALID TO TRUE
+           IF NEW-ROW-NUMBERI NOT NUMERIC OR NEW-ROW-NUMBERI = ZERO THEN
+              SET SO-NEW-SEAT-INVALID TO TRUE
+           ELSE
+              MOVE NEW-ROW-NUMBERI TO WS-NEW-ROW-NUMBER
+           END-IF
+           IF NEW-SEAT-LETTERI = SPACE OR
+              NEW-SEAT-LETTERI = LOW-VALUES THEN
+              SET SO-NEW-SEAT-INVALID TO TRUE
+           ELSE
+              MOVE NEW-SEAT-LETTERI TO WS-NEW-SEAT-LETTER
+           END-IF
+           IF SO-NEW-SEAT-VALID
+              AND WS-NEW-ROW-NUMBER = WS-Z02262-O-OLD-ROW-NUMBER
+              AND WS-NEW-SEAT-LETTER = WS-Z02262-O-OLD-SEAT-LETTER
+              THEN
+              SET SO-NEW-SEAT-INVALID TO TRUE
+           END-IF
+           .
+      ******************************************************************
+      *               2030-SEND-UPGRADE-DONE-MSG
+      ******************************************************************
+       2030-SEND-UPGRADE-DONE-MSG.
+           PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+           MOVE 'SEAT UPGRADED' TO WS-Z02141-I-ERROR-MESSAGE(1)
+           MOVE WS-FARE-DIFFERENCE TO WS-Z02262-FARE-DISPLAY
+           STRING 'FARE DIFFERENCE: ' WS-Z02262-FARE-DISPLAY
+             DELIMITED BY SIZE
+             INTO WS-Z02141-I-ERROR-MESSAGE(2)
+           END-STRING
+           SET SO-Z02141-M-WITHOUT TO TRUE
+           PERFORM 2300-CALL-ERROR-ROUTINE
+           .
+      ******************************************************************
+      *                    2200-CHECK-EIBRESP
+      * PARAGRAPH WILL BE PERFORMED AFTER ANY CICS OPERATION WILL BE
+      * MADE, IT WILL CHECK IF RESULT OF THIS OPERATION IS GOOD OR NOT
+      ******************************************************************
+       2200-CHECK-EIBRESP.
+           EVALUATE EIBRESP
+           WHEN DFHRESP(NORMAL)
+              CONTINUE
+           WHEN DFHRESP(MAPFAIL)
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE ' YOU NEED TO PROVIDE  DATA IN CHOICE FIELD '
+              TO WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           WHEN OTHER
+              DISPLAY 'UNKNOWN EIBERSP '
+              DISPLAY 'EIBRESP VALUE : ' EIBRESP
+              MOVE EIBRESP TO WS-EIBRESP-TEMP
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              STRING '  UNKNOWN EIBERSP '  'EIBRESP VALUE : '
+              WS-EIBRESP-TEMP
+              DELIMITED BY SIZE INTO WS-Z02141-I-ERROR-MESSAGE(1)
+              END-STRING
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                2400-INITIALIZE-ERROR-MESSAGE
+      ******************************************************************
+       2400-INITIALIZE-ERROR-MESSAGE.
+           PERFORM VARYING WS-ITER2 FROM 1 BY 1 UNTIL WS-ITER2 > 10
+             MOVE SPACE TO WS-Z02141-I-ERROR-MESSAGE(WS-ITER2)
+           END-PERFORM
+           .
+      ******************************************************************
+      *                  2300-CALL-ERROR-ROUTINE
+      ******************************************************************
+       2300-CALL-ERROR-ROUTINE.
+           SET SO-Z02141-I-FIRST-TIME TO TRUE
+           MOVE CT-THIS-PROGRAM-NAME TO WS-Z02141-I-CALLING-PROGRAM
+           MOVE WS-ZZEC0215 TO DFHCOMMAREA
+           EXEC CICS
+            XCTL PROGRAM(CT-ERROR-ROUTINE-NAME) COMMAREA(WS-ZZEC0215)
+           END-EXEC
+           .
+      ******************************************************************
+      *                  7001-LOOKUP-PASSENGER
+      ******************************************************************
+       7001-LOOKUP-PASSENGER.
+           MOVE WS-ID-NUMBER TO IDENTIFICATION-NUMBER
+           INITIALIZE PASSENGER-ID
+           INITIALIZE PASSENGER-NAME
+           INITIALIZE PASSENGER-LAST-NAME
+           EXEC SQL
+             SELECT PASSENGER_ID,
+                    PASSENGER_NAME,
+                    PASSENGER_LAST_NAME
+             INTO
+                    :PASSENGER-ID,
+                    :PASSENGER-NAME,
+                    :PASSENGER-LAST-NAME
+             FROM
+                    T06_PASSENGERS_TABLE
+             WHERE IDENTIFICATION_NUMBER = :IDENTIFICATION-NUMBER
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+              MOVE PASSENGER-ID TO WS-PASSENGER-ID
+              SET SO-PASSENGER-FOUND TO TRUE
+           WHEN SO-SQLCODE-NOT-FOUND
+              SET SO-PASSENGER-NOT-FOUND TO TRUE
+           WHEN OTHER
+              SET SO-7001-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                7002-LOOKUP-CURRENT-SEAT
+      ******************************************************************
+       7002-LOOKUP-CURRENT-SEAT.
+           MOVE Z02242-FLIGHT-NUMBER TO T05-FLIGHT-ID-TEXT
+           COMPUTE T05-FLIGHT-ID-LEN =
+                  FUNCTION LENGTH(Z02242-FLIGHT-NUMBER)
+           INITIALIZE T04-ROW-NUMBER
+           INITIALIZE T04-SEAT-LETTER
+           EXEC SQL
+             SELECT ROW_NUMBER, SEAT_LETTER
+             INTO   :T04-ROW-NUMBER, :T04-SEAT-LETTER
+             FROM   T04_FLIGHT_SEATS
+             WHERE  FLIGHT_ID = :T05-FLIGHT-ID
+               AND  PASSENGER_ID = :WS-PASSENGER-ID
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+              MOVE T04-ROW-NUMBER TO WS-OLD-ROW-NUMBER
+              MOVE T04-SEAT-LETTER TO WS-OLD-SEAT-LETTER
+              SET SO-SEAT-ON-FLIGHT-FOUND TO TRUE
+           WHEN SO-SQLCODE-NOT-FOUND
+              SET SO-SEAT-ON-FLIGHT-NOT-FOUND TO TRUE
+           WHEN OTHER
+              SET SO-7002-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      ******************************************************************
+      *              7003-CHECK-IF-NEW-SEAT-TAKEN
+      ******************************************************************
+       7003-CHECK-IF-NEW-SEAT-TAKEN.
+           MOVE Z02242-FLIGHT-NUMBER TO T05-FLIGHT-ID-TEXT
+           COMPUTE T05-FLIGHT-ID-LEN =
+                  FUNCTION LENGTH(Z02242-FLIGHT-NUMBER)
+           MOVE WS-NEW-ROW-NUMBER TO T04-ROW-NUMBER
+           MOVE WS-NEW-SEAT-LETTER TO T04-SEAT-LETTER
+           EXEC SQL
+             SELECT ROW_NUMBER
+             INTO   :T04-ROW-NUMBER
+             FROM   T04_FLIGHT_SEATS
+             WHERE  FLIGHT_ID = :T05-FLIGHT-ID
+               AND  ROW_NUMBER = :T04-ROW-NUMBER
+               AND  SEAT_LETTER = :T04-SEAT-LETTER
+             FETCH FIRST ROW ONLY
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+              SET SO-NEW-SEAT-IS-TAKEN TO TRUE
+           WHEN SO-SQLCODE-NOT-FOUND
+              SET SO-NEW-SEAT-IS-FREE TO TRUE
+           WHEN OTHER
+              SET SO-7003-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      ******************************************************************
+      *               7004-GET-FARE-DIFFERENCE
+      * PRICES THE OLD SEAT AND THE NEW SEAT EACH OFF THEIR OWN CABIN
+      * SECTION'S TYPE_OF_SEATS_ID -- SEE THE PROGRAM HEADER
+      ******************************************************************
+       7004-GET-FARE-DIFFERENCE.
+           MOVE ZERO TO WS-OLD-FARE-AMOUNT
+           MOVE ZERO TO WS-NEW-FARE-AMOUNT
+
+           MOVE WS-OLD-ROW-NUMBER TO WS-LOOKUP-ROW-NUMBER
+           PERFORM 7007-GET-SEAT-TYPE-FOR-ROW
+           EXEC SQL
+              SELECT MIN(FARE_AMOUNT)
+              INTO :WS-OLD-FARE-AMOUNT
+              FROM T14_FARE_TABLE
+              WHERE FLIGHT_ID = :T05-FLIGHT-ID
+                AND TYPE_OF_SEATS_ID = :T08-TYPE-OF-SEATS-ID
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-OK THEN
+              SET SO-7004-PARA TO TRUE
+              MOVE ZERO TO WS-OLD-FARE-AMOUNT
+           END-IF
+
+           MOVE WS-NEW-ROW-NUMBER TO WS-LOOKUP-ROW-NUMBER
+           PERFORM 7007-GET-SEAT-TYPE-FOR-ROW
+           EXEC SQL
+              SELECT MIN(FARE_AMOUNT)
+              INTO :WS-NEW-FARE-AMOUNT
+              FROM T14_FARE_TABLE
+              WHERE FLIGHT_ID = :T05-FLIGHT-ID
+                AND TYPE_OF_SEATS_ID = :T08-TYPE-OF-SEATS-ID
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-OK THEN
+              SET SO-7004-PARA TO TRUE
+              MOVE WS-OLD-FARE-AMOUNT TO WS-NEW-FARE-AMOUNT
+           END-IF
+
+           COMPUTE WS-FARE-DIFFERENCE =
+                  WS-NEW-FARE-AMOUNT - WS-OLD-FARE-AMOUNT
+           .
+      ******************************************************************
+      *             7007-GET-SEAT-TYPE-FOR-ROW
+      * FINDS WHICH CABIN SECTION (T08_TABLE_PLANE_TABLE ROW) THE
+      * GIVEN ROW NUMBER FALLS IN FOR THIS FLIGHT'S PLANE. IF NO
+      * SECTION CLAIMS THE ROW (SHOULDN'T HAPPEN ONCE Z02334 HAS SET
+      * UP THE PLANE PROPERLY) FALLS BACK TO THE LOWEST-NUMBERED
+      * SECTION ON THE PLANE SO THE FARE LOOKUP STILL HAS A TYPE TO
+      * PRICE OFF OF
+      ******************************************************************
+       7007-GET-SEAT-TYPE-FOR-ROW.
+           EXEC SQL
+              SELECT T08.TYPE_OF_SEATS_ID
+              INTO :T08-TYPE-OF-SEATS-ID
+              FROM T08_TABLE_PLANE_TABLE T08
+              INNER JOIN T05_FLIGHT_TABLE T05X
+                 ON T05X.PLANE_ID = T08.PLANE_ID
+              WHERE T05X.FLIGHT_ID = :T05-FLIGHT-ID
+                AND :WS-LOOKUP-ROW-NUMBER BETWEEN
+                       T08.ROW_NUMBER_FROM AND T08.ROW_NUMBER_TO
+              FETCH FIRST ROW ONLY
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-NOT-FOUND THEN
+              EXEC SQL
+                 SELECT T08.TYPE_OF_SEATS_ID
+                 INTO :T08-TYPE-OF-SEATS-ID
+                 FROM T08_TABLE_PLANE_TABLE T08
+                 INNER JOIN T05_FLIGHT_TABLE T05X
+                    ON T05X.PLANE_ID = T08.PLANE_ID
+                 WHERE T05X.FLIGHT_ID = :T05-FLIGHT-ID
+                 ORDER BY T08.ROW_NUMBER_FROM
+                 FETCH FIRST ROW ONLY
+              END-EXEC
+              MOVE SQLCODE TO SW-SQLCODE
+           END-IF
+           IF NOT SO-SQLCODE-OK THEN
+              SET SO-7007-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *               7005-MOVE-PASSENGER-SEAT
+      ******************************************************************
+       7005-MOVE-PASSENGER-SEAT.
+           MOVE WS-NEW-ROW-NUMBER TO T04-ROW-NUMBER
+           MOVE WS-NEW-SEAT-LETTER TO T04-SEAT-LETTER
+           EXEC SQL
+             UPDATE T04_FLIGHT_SEATS
+                SET ROW_NUMBER  = :T04-ROW-NUMBER,
+                    SEAT_LETTER = :T04-SEAT-LETTER
+              WHERE FLIGHT_ID = :T05-FLIGHT-ID
+                AND PASSENGER_ID = :WS-PASSENGER-ID
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF SO-SQLCODE-NORMAL THEN
+              PERFORM 7006-DB2-COMMIT
+           ELSE
+              SET SO-7005-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                    7006-DB2-COMMIT
+      ******************************************************************
+       7006-DB2-COMMIT.
+           EXEC SQL
+             COMMIT
+           END-EXEC
+           .
+      ******************************************************************
+      *                       9000-DB2-ERROR
+      ******************************************************************
+       9000-DB2-ERROR.
+           MOVE SQLCODE TO WS-SQLCODE-FORMAT
+           MOVE SQLERRMC TO WS-SQLERRMC
+           PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+
+           MOVE 'DB2 ERROR ' TO  WS-Z02141-I-ERROR-MESSAGE(1)
+
+           STRING 'IN SATATEMENT: ' SW-STATEMENT-ID
+             DELIMITED BY SIZE
+             INTO WS-Z02141-I-ERROR-MESSAGE(2)
+           END-STRING
+
+           STRING 'SQLCODE: ' WS-SQLCODE-FORMAT
+             DELIMITED BY SIZE
+             INTO WS-Z02141-I-ERROR-MESSAGE(3)
+           END-STRING
+
+           STRING 'SQLERRMC: ' WS-SQLERRMC
+             DELIMITED BY SIZE
+             INTO WS-Z02141-I-ERROR-MESSAGE(4)
+           END-STRING
+
+           MOVE 'ROLLBACK PERFORMED ' TO WS-Z02141-I-ERROR-MESSAGE(5)
+           PERFORM 9100-ROLLBACK
+
+           SET SO-Z02141-M-WITH TO TRUE
+           PERFORM 2300-CALL-ERROR-ROUTINE
+           .
+      ******************************************************************
+      *                       9100-ROLLBACK
+      ******************************************************************
+       9100-ROLLBACK.
+           EXEC SQL
+             ROLLBACK
+           END-EXEC
+           .
+      ******************************************************************
+      *                     3000-FINAL
+      ******************************************************************
+       3000-FINAL.
+           EVALUATE TRUE
+           WHEN SO-FINAL-WITH-COMMAREA
+              PERFORM 3001-RETURN-WITH-TRANSID
+           WHEN SO-FINAL-TERMINATION
+              PERFORM 3002-RETURN-TO-CALLING-PROG
+           WHEN OTHER
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE ' 3000 PARA ERROR SHOULDNT HAPPEN  '
+              TO WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                    3001-RETURN-WITH-TRANSID
+      ******************************************************************
+       3001-RETURN-WITH-TRANSID.
+           MOVE WS-ZZEC0215 TO DFHCOMMAREA
+           EXEC CICS
+               RETURN TRANSID('0230') COMMAREA(DFHCOMMAREA)
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
+           .
+      ******************************************************************
+      *                   3002-RETURN-TO-CALLING-PROG
+      ******************************************************************
+       3002-RETURN-TO-CALLING-PROG.
+           SET SO-M-FIRST-WITH TO TRUE
+           MOVE WS-ZZEC0215 TO DFHCOMMAREA
+           EXEC CICS
+              XCTL PROGRAM(CT-CALLING-PROGRAM-NAME)
+                 COMMAREA(DFHCOMMAREA)
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
+           .
