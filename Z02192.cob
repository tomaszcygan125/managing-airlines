@@ -11,13 +11,32 @@
       * IF USER WILL SUCCESSFULLY CHOOSE ALL THAT SEATS                 
       *  PROGRAM WILL CALL TO Z02202 PROGRAM                            
       *                                                                 
+      * ON THE AUTO-ASSIGN KEY (DFHPF5) USER MAY ALSO TYPE HOW MANY     
+      * OF THE SEATS BEING ASSIGNED ARE FOR PASSENGERS WHO NEED         
+      * SPECIAL ASSISTANCE (FIELD ASSTNI). THOSE SEATS ARE HANDED OUT   
+      * FIRST, PREFERRING THE LOWEST ROW NUMBER FREE IN ANY LETTER      
+      * (CLOSEST TO THE FRONT), BEFORE THE REMAINING SEATS ARE FILLED   
+      * LETTER BY LETTER AS BEFORE. LEAVING ASSTNI BLANK WORKS EXACTLY  
+      * AS IT DID BEFORE THIS FIELD EXISTED                             
       *                                                                 
-      *                                                                 
-      *                                                                 
+      * A PLANE CAN HAVE MORE THAN ONE CABIN SECTION (ONE T08 ROW       
+      * PER SECTION -- SEE Z02334'S HEADER). DFHPF7 LETS THE USER       
+      * STEP THROUGH THE FLIGHT'S SECTIONS ONE AT A TIME, FORWARD-MOST  
+      * FIRST, WRAPPING BACK AROUND AFTER THE LAST ONE, SO EVERY        
+      * SECTION CAN BE VIEWED AND HAS ITS SEATS SELECTABLE OR           
+      * AUTO-ASSIGNABLE, NOT JUST THE FORWARD-MOST ONE                  
+      *   NEW FIELD ADDED TO ZZEC0215 FOR THIS PROGRAM:                 
+      *      WS-Z02192-I-SECTION-ROW-FROM -- ROW_NUMBER_FROM OF THE     
+      *      CABIN SECTION CURRENTLY ON SCREEN, SO 7010-GET-NEXT-       
+      *      SECTION KNOWS WHICH SECTION TO STEP PAST NEXT              
       *                                                                 
       ******************************************************************
       *                          CHANGE LOG                             
       *                                                                 
+      * 2026-08-09   NEW FIELD WS-Z02192-I-SECTION-ROW-FROM AND DFHPF7  
+      *              (NEXT SECTION) ADDED SO A MULTI-CLASS PLANE'S      
+      *              CABIN SECTIONS BEHIND THE FORWARD-MOST ONE ARE     
+      *              ALSO VIEWABLE AND SELECTABLE FROM THIS SCREEN      
       *                                                                 
       ******************************************************************
        DATA DIVISION.                                                   
@@ -31,9 +50,12 @@
            EXEC SQL INCLUDE T04TAB END-EXEC.                            
            EXEC SQL INCLUDE T05TAB END-EXEC.                            
            EXEC SQL INCLUDE T08TAB END-EXEC.                            
-                                                                        
+           EXEC SQL INCLUDE T14TAB END-EXEC.                            
+           EXEC SQL INCLUDE T01TAB END-EXEC.                            
+           EXEC SQL INCLUDE T17TAB END-EXEC.                            
+
       * THIS CURSOR WILL FETCH ONE BY ONE ALL TAKEN SEATS IN THAT THE   
-      * GIVEN FLIGHT                  
+      * GIVEN FLIGHT                                                    
            EXEC SQL                                                     
             DECLARE C-TAKEN-SEATS-CURSOR CURSOR                         
             FOR                                                         
@@ -106,42 +128,50 @@
            05 SW-WCHICH-FLIGHT                               PIC 9.     
                88 SO-1-FLIGHT                                VALUE 1.   
                88 SO-2-FLIGHT                                VALUE 2.   
-               88 SO-3-FLIGHT                                VALUE 3.  
-               88 SO-4-FLIGHT                                VALUE 4.  
-               88 SO-5-FLIGHT                                VALUE 5.  
-               88 SO-6-FLIGHT                                VALUE 6.  
-               88 SO-7-FLIGHT                                VALUE 7.  
-               88 SO-8-FLIGHT                                VALUE 8.  
-       01 WS-VARIABLES.                                                
-           05 WS-RESERVATION-ID                PIC S9(9) COMP VALUE 0. 
-           05 WS-ITER1                         PIC S9(4) COMP VALUE 0. 
-           05 WS-ITER2                         PIC S9(4) COMP VALUE 0. 
-           05 WS-ITER3                         PIC S9(4) COMP VALUE 0. 
-           05 WS-ITER4                         PIC S9(4) COMP VALUE 0. 
-           05 WS-ITER10                        PIC S9(4) COMP VALUE 0. 
-           05 WS-TEMP-VARIABLE                 PIC S9(4) COMP VALUE 0. 
-           05 WS-SEAT-NUMBER                   PIC 99.                 
-           05 WS-A                             PIC S9(9) COMP VALUE 0. 
-           05 WS-B                             PIC X.                  
-           05 WS-COUNT-OF-SEATS                PIC S9(4) COMP VALUE 0. 
-           05 WS-ROW-NUMBER                    PIC 99.                 
-           05 WS-TEMP-SEAT-LETTER              PIC S9(9) COMP.         
-           05 WS-TEMP-SEAT-LETTER-A            PIC X.                  
-           05 WS-TEMP-SEAT-ROW                PIC S9(9) COMP.          
-           05 WS-SEATS-REPRESENTATION.                                 
-              10 WS-SEATS-REPR-TABLE OCCURS 20 TIMES.                  
-                 15 WS-SEATS-LINE PIC X(79).                           
-           05 WS-USER-SEATS-DATA.                                      
-              10 WS-SEATS-POSITIONS OCCURS 99 TIMES.                   
-                 15 WS-SEAT-ROW-POS          PIC S9(4) COMP.           
-                 15 WS-SEAT-LETTER-POS       PIC S9(4) COMP.           
-           05 WS-TEMP-NUM     PIC 9(4) VALUE 0.                        
-           05 WS-TEMP-STRING  PIC X(15) VALUE SPACE.                   
-           05 WS-TEMP-STRING1 PIC X(4) VALUE SPACE.                    
-           05 WS-ROW-NUMBER-ALPHA PIC X(2) VALUE SPACE.                
-       LINKAGE SECTION.                                                
-       01 DFHCOMMAREA PIC X(17294).                                    
-       PROCEDURE DIVISION USING DFHCOMMAREA.    
+               88 SO-3-FLIGHT                                VALUE 3.   
+               88 SO-4-FLIGHT                                VALUE 4.   
+               88 SO-5-FLIGHT                                VALUE 5.   
+               88 SO-6-FLIGHT                                VALUE 6.   
+               88 SO-7-FLIGHT                                VALUE 7.   
+               88 SO-8-FLIGHT                                VALUE 8.   
+       01 WS-VARIABLES.                                                 
+           05 WS-RESERVATION-ID                PIC S9(9) COMP VALUE 0.  
+           05 WS-ITER1                         PIC S9(4) COMP VALUE 0.  
+           05 WS-ITER2                         PIC S9(4) COMP VALUE 0.  
+           05 WS-ITER3                         PIC S9(4) COMP VALUE 0.  
+           05 WS-ITER4                         PIC S9(4) COMP VALUE 0.  
+           05 WS-ITER10                        PIC S9(4) COMP VALUE 0.  
+           05 WS-TEMP-VARIABLE                 PIC S9(4) COMP VALUE 0.  
+           05 WS-SEAT-NUMBER                   PIC 99.                  
+           05 WS-A                             PIC S9(9) COMP VALUE 0.  
+           05 WS-B                             PIC X.                   
+           05 WS-COUNT-OF-SEATS                PIC S9(4) COMP VALUE 0.  
+           05 WS-ROW-NUMBER                    PIC 99.                  
+           05 WS-TEMP-SEAT-LETTER              PIC S9(9) COMP.          
+           05 WS-TEMP-SEAT-LETTER-A            PIC X.                   
+           05 WS-TEMP-SEAT-ROW                PIC S9(9) COMP.           
+           05 WS-ASSISTANCE-COUNT              PIC S9(4) COMP VALUE 0.  
+           05 WS-SEATS-REPRESENTATION.                                  
+              10 WS-SEATS-REPR-TABLE OCCURS 20 TIMES.                   
+                 15 WS-SEATS-LINE PIC X(79).                            
+           05 WS-USER-SEATS-DATA.                                       
+              10 WS-SEATS-POSITIONS OCCURS 99 TIMES.                    
+                 15 WS-SEAT-ROW-POS          PIC S9(4) COMP.            
+                 15 WS-SEAT-LETTER-POS       PIC S9(4) COMP.            
+           05 WS-TEMP-NUM     PIC 9(4) VALUE 0.                         
+           05 WS-TEMP-STRING  PIC X(15) VALUE SPACE.                    
+           05 WS-TEMP-STRING1 PIC X(4) VALUE SPACE.                     
+           05 WS-FARE-AMOUNT                   PIC 9(7)V99 COMP-3.      
+           05 WS-FARE-COMMON-AMOUNT            PIC 9(7)V99 COMP-3.      
+           05 WS-AIRLINE-CURRENCY-CODE         PIC X(3).                
+           05 WS-CONVERSION-RATE               PIC 9(5)V9(6)            
+                                                      COMP-3.           
+           05 WS-ROW-NUMBER-ALPHA PIC X(2) VALUE SPACE.                 
+      * WS-Z02192-I-SECTION-ROW-FROM IS CARRIED IN ZZEC0215 SO IT       
+      * SURVIVES THE RETURN TRANSID BETWEEN DFHPF7 PRESSES              
+       LINKAGE SECTION.                                                 
+       01 DFHCOMMAREA PIC X(17294).                                     
+       PROCEDURE DIVISION USING DFHCOMMAREA.                            
            DISPLAY 'Z02192-----------------START'                       
            PERFORM 1000-INIT                                            
            PERFORM 2000-PROCESS                                         
@@ -177,7 +207,7 @@
              WHEN SO-M-NOT-FIRST                                        
                SET SO-PROGRAM-RUNS-NOT-FIRST-TIME  TO TRUE              
              WHEN OTHER                                                 
-               PERFORM 2400-INITIALIZE-ERROR-MESSAGE   
+               PERFORM 2400-INITIALIZE-ERROR-MESSAGE                    
                MOVE 'INVALID CALL' TO WS-Z02141-I-ERROR-MESSAGE(1)      
                SET SO-Z02141-M-WITH TO TRUE                             
                PERFORM 2300-CALL-ERROR-ROUTINE                          
@@ -249,7 +279,7 @@
       *   2.  SO-Z02192-M-2-WAY    -> 2WAY FLIGHT                       
       *   3.  SO-ONLY-DISPLAY     -> IT MEANS PROGRAM WAS CALLED        
       *  BY  Z02232 PROGRAM AND NOW WE HAVE TO DISPLAY GRAPHICAL        
-      *  REPRESENTATION AND TAKEN SEATS FOR THIS FLIGHT  
+      *  REPRESENTATION AND TAKEN SEATS FOR THIS FLIGHT                 
       * BUT USER WON'T BE ABLE TO MODIFY THIS MAP                       
       *                                                                 
       *   4. SO-ONLY-DISPLAY-RESERV -> IT MEANS PROGRAM WAS CALLED      
@@ -301,8 +331,20 @@
                ELSE                                                     
                  PERFORM 2106-PROCES-USER-INPUT                         
                END-IF                                                   
+           WHEN DFHPF5                                                  
+               IF SO-ONLY-DISPLAY OR SO-ONLY-DISPLAY-RESERV  THEN       
+                 PERFORM 2400-INITIALIZE-ERROR-MESSAGE                  
+                 MOVE 'YOU HAVE PRESSED NO ACTION KEY ' TO              
+                                     WS-Z02141-I-ERROR-MESSAGE(1)       
+                 SET SO-Z02141-M-WITH TO TRUE                           
+                 PERFORM 2300-CALL-ERROR-ROUTINE                        
+               ELSE                                                     
+                 PERFORM 2104-AUTO-ASSIGN-USER-INPUT                    
+               END-IF                                                   
            WHEN DFHPF3                                                  
                SET SO-FINAL-TERMINATION  TO TRUE                        
+           WHEN DFHPF7                                                  
+               PERFORM 2130-SHOW-NEXT-SECTION                           
            WHEN OTHER                                                   
                PERFORM 2400-INITIALIZE-ERROR-MESSAGE                    
                MOVE 'YOU HAVE PRESSED NO ACTION KEY ' TO                
@@ -337,7 +379,11 @@
       * GET EMPTY GRAFICAL REPRESENTATION OF THE SEATS                  
            PERFORM 7001-GET-GRAFICAL-REPR                               
            MOVE T13-GRAFICAL-REPRES-TEXT  TO WS-SEATS-REPRESENTATION    
-                                                                        
+           PERFORM 7007-GET-FARE-AND-CURRENCY                           
+           MOVE WS-FARE-AMOUNT          TO PRICEO                       
+           MOVE WS-AIRLINE-CURRENCY-CODE TO CURRENCYO                   
+           MOVE WS-FARE-COMMON-AMOUNT   TO PRICECOMO                    
+
       *                                                                 
       * GRAPHICAL REPRESERNTATION STORES INFO ABOUT WHERE ARE           
       * SEATS ETC.                                                      
@@ -351,13 +397,38 @@
            PERFORM 2100-SEND-THE-MAP                                    
            .                                                            
       ****************************************************************  
+      *                2130-SHOW-NEXT-SECTION                           
+      * CALLED ON DFHPF7 TO STEP TO THE NEXT CABIN SECTION ON THE SAME  
+      * FLIGHT AND REDISPLAY THE MAP FOR IT -- SAME STEPS AS            
+      * 2005-DISPLAY-THE-SEATS EXCEPT 7010-GET-NEXT-SECTION IS USED     
+      * IN PLACE OF 7001-GET-GRAFICAL-REPR SO THE FORWARD-MOST          
+      * SECTION ISN'T RE-FETCHED EVERY TIME                             
+      ****************************************************************  
+       2130-SHOW-NEXT-SECTION.                                          
+           PERFORM 2102-INITIALIZE-SCREEN                               
+           IF SO-ONLY-DISPLAY-RESERV THEN                               
+             PERFORM 2302-PREPARE-FLIGHT-ID-RESERV                      
+           ELSE                                                         
+             PERFORM 2303-PREPARE-FLIGHT-ID-NORMAL                      
+           END-IF                                                       
+           PERFORM 7010-GET-NEXT-SECTION                                
+           MOVE T13-GRAFICAL-REPRES-TEXT  TO WS-SEATS-REPRESENTATION    
+           PERFORM 7007-GET-FARE-AND-CURRENCY                           
+           MOVE WS-FARE-AMOUNT          TO PRICEO                       
+           MOVE WS-AIRLINE-CURRENCY-CODE TO CURRENCYO                   
+           MOVE WS-FARE-COMMON-AMOUNT   TO PRICECOMO                    
+           PERFORM 2103-GET-TAKEN-SEATS                                 
+           PERFORM 2101-MOVE-DATA-TO-SCREEN                             
+           PERFORM 2100-SEND-THE-MAP                                    
+           .                                                            
+      ****************************************************************  
       *                  2100-SEND-THE-MAP                              
       ****************************************************************  
        2100-SEND-THE-MAP.                                               
            EXEC CICS                                                    
             SEND MAP('MP0219') MAPSET('MP0219')                         
             FROM(MP0219O)                                               
-            ERASE           
+            ERASE                                                       
            END-EXEC                                                     
            PERFORM 2200-CHECK-EIBRESP                                   
            .                                                            
@@ -393,7 +464,7 @@
            ELSE                                                         
              PERFORM VARYING WS-ITER2 FROM 1 BY 1 UNTIL WS-ITER2 > 20   
                MOVE LOW-VALUES TO POLEA(WS-ITER2)                       
-             END-PERFORM    
+             END-PERFORM                                                
            END-IF                                                       
            .                                                            
       ****************************************************************  
@@ -407,6 +478,26 @@
            PERFORM 7004-CLOSE-CURSOR                                    
            .                                                            
       ****************************************************************  
+      *                  2104-AUTO-ASSIGN-USER-INPUT                    
+      * USER DOESN'T CARE WHICH EXACT SEATS HE GETS, HE PRESSED THE     
+      * AUTO-ASSIGN KEY INSTEAD OF MARKING SEATS WITH 'X' HIMSELF.      
+      * PROGRAM WILL PICK THE FIRST FREE SEATS FOR HIM AND THEN         
+      * CONTINUE EXACTLY AS IF HE HAD CHOSEN THEM MANUALLY              
+      ****************************************************************  
+       2104-AUTO-ASSIGN-USER-INPUT.                                     
+           PERFORM 2115-RECEIVE-ASSISTANCE-INPUT                        
+           PERFORM 2120-VALIDATE-ASSISTANCE-COUNT                       
+           PERFORM 2109-AUTO-ASSIGN-SEATS                               
+           PERFORM 2312-MOVE-DATA-TO-COMMAREA                           
+           IF WS-FLIGHT-COUNTER < Z02192-ONE-WAY-FLIGHT-AMOUNT          
+           THEN                                                         
+              ADD 1 TO WS-FLIGHT-COUNTER                                
+              PERFORM 2005-DISPLAY-THE-SEATS                            
+           ELSE                                                         
+              PERFORM 2600-CALL-TO-PASSENGERS-PROG                      
+           END-IF                                                       
+           .                                                            
+      ****************************************************************  
       *                   2105-CHECK-THIS-SEAT                          
       * SCREEN POSITION OF THE SEAT WAS ALREADY CALCULATED              
       * THIS PARAGRAPH WILL ONLY PUT THERE '|' IF THIS IS TAKEN SEAT    
@@ -465,7 +556,7 @@
               PERFORM 2400-INITIALIZE-ERROR-MESSAGE                     
               MOVE 'YOU NEED CHOOSE SOMETHING ' TO                      
                          WS-Z02141-I-ERROR-MESSAGE(1)                   
-              SET    SO-Z02141-M-WITH TO TRUE  
+              SET    SO-Z02141-M-WITH TO TRUE                           
               PERFORM 2300-CALL-ERROR-ROUTINE                           
            WHEN OTHER                                                   
              PERFORM 2200-CHECK-EIBRESP                                 
@@ -501,7 +592,152 @@
       * AND NOT TAKEN                                                   
            .                                                            
       ****************************************************************  
-      *                 2140-GET-EXACT-POSITIONS          
+      *                   2109-AUTO-ASSIGN-SEATS                        
+      * PROGRAM WILL SCAN THE GRAFICAL REPRESENTATION ROW BY ROW AND    
+      * WILL PICK THE FIRST FREE SEATS IT FINDS (NOT ALREADY IN         
+      * T04_FLIGHT_SEATS), UNTIL IT HAS AS MANY AS THE USER ASKED FOR   
+      * ON Z02152, FILLING WS-SEAT-ROW-POS/WS-SEAT-LETTER-POS THE SAME  
+      * WAY 2308-VALIDATE-USER-SEAT DOES FOR A MANUAL CHOICE            
+      ****************************************************************  
+       2109-AUTO-ASSIGN-SEATS.                                          
+           MOVE Z02192-ONE-WAY-FL-ID(WS-FLIGHT-COUNTER) TO              
+                          T05-FLIGHT-ID-TEXT                            
+           COMPUTE T05-FLIGHT-ID-LEN =                                  
+                FUNCTION LENGTH(Z02192-ONE-WAY-FL-ID(WS-FLIGHT-COUNTER))
+
+           PERFORM 7001-GET-GRAFICAL-REPR                               
+           PERFORM 2313-UNSTRING-REPRESENTATION                         
+
+           MOVE ZERO TO WS-COUNT-OF-SEATS                               
+           IF WS-ASSISTANCE-COUNT > ZERO THEN                           
+              PERFORM 2119-ASSIGN-ASSISTANCE-SEATS                      
+           END-IF                                                       
+           PERFORM VARYING WS-ITER2 FROM 2 BY 1 UNTIL WS-ITER2 >        
+                                       CT-MAXIMAL-NUMBER-OF-ROWS        
+                            OR WS-COUNT-OF-SEATS >=                     
+                                       Z02192-ONE-WAY-TICKET-NUMBER     
+             PERFORM VARYING WS-ITER1 FROM 1 BY 1 UNTIL WS-ITER1 >      
+                                       CT-MAXIMAL-WIDTH-OF-REPR         
+                            OR WS-COUNT-OF-SEATS >=                     
+                                       Z02192-ONE-WAY-TICKET-NUMBER     
+               IF WS-SEATS-LINE(WS-ITER2)(WS-ITER1:1) = '-' THEN        
+                  MOVE WS-ITER1 TO WS-TEMP-SEAT-ROW                     
+                  MOVE WS-SEATS-LINE(WS-ITER2)(1:1) TO                  
+                                       WS-TEMP-SEAT-LETTER-A            
+                  PERFORM 2310-VALIDATE-ROW-NUMER                       
+                  MOVE WS-TEMP-SEAT-ROW    TO T04-ROW-NUMBER            
+                  MOVE WS-TEMP-SEAT-LETTER-A TO T04-SEAT-LETTER         
+                  PERFORM 7006-CHECK-IF-TAKEN                           
+                  IF SO-SEAT-IS-NOT-TAKEN THEN                          
+                     ADD 1 TO WS-COUNT-OF-SEATS                         
+                     MOVE WS-ITER2 TO                                   
+                               WS-SEAT-LETTER-POS(WS-COUNT-OF-SEATS)    
+                     MOVE WS-TEMP-SEAT-ROW TO                           
+                               WS-SEAT-ROW-POS(WS-COUNT-OF-SEATS)       
+                  END-IF                                                
+               END-IF                                                   
+             END-PERFORM                                                
+           END-PERFORM                                                  
+
+           IF WS-COUNT-OF-SEATS < Z02192-ONE-WAY-TICKET-NUMBER THEN     
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE                     
+              MOVE 'NOT ENOUGH FREE SEATS TO AUTO-ASSIGN' TO            
+                                  WS-Z02141-I-ERROR-MESSAGE(1)          
+              SET SO-Z02141-M-WITH TO TRUE                              
+              PERFORM 2300-CALL-ERROR-ROUTINE                           
+           END-IF                                                       
+           .                                                            
+      ****************************************************************  
+      *                 2115-RECEIVE-ASSISTANCE-INPUT                   
+      * AUTO-ASSIGN DOESN'T NORMALLY RECEIVE SCREEN DATA (USER JUST     
+      * PRESSES THE KEY), BUT WE STILL ALLOW HIM TO TYPE HOW MANY OF    
+      * THE SEATS BEING ASSIGNED ARE FOR PASSENGERS WHO NEED SPECIAL    
+      * ASSISTANCE. IF HE LEFT IT BLANK (MAPFAIL) WE JUST TREAT IT AS   
+      * NONE INSTEAD OF FORCING HIM TO TYPE ANYTHING                    
+      ****************************************************************  
+       2115-RECEIVE-ASSISTANCE-INPUT.                                   
+           MOVE LOW-VALUES TO MP0219I                                   
+           EXEC CICS                                                    
+            RECEIVE MAP('MP0219') MAPSET('MP0219')                      
+            INTO(MP0219I)                                               
+            NOHANDLE                                                    
+           END-EXEC                                                     
+           EVALUATE EIBRESP                                             
+           WHEN DFHRESP(NORMAL)                                         
+              CONTINUE                                                  
+           WHEN DFHRESP(MAPFAIL)                                        
+              CONTINUE                                                  
+           WHEN OTHER                                                   
+              PERFORM 2200-CHECK-EIBRESP                                
+           END-EVALUATE                                                 
+           .                                                            
+      ****************************************************************  
+      *                 2119-ASSIGN-ASSISTANCE-SEATS                    
+      * PREFERS THE LOWEST-NUMBERED (CLOSEST TO THE FRONT) FREE SEAT    
+      * IN ANY ROW LETTER FOR EACH PASSENGER WHO NEEDS ASSISTANCE,      
+      * INSTEAD OF THE PLAIN LETTER-BY-LETTER SCAN 2109 USES FOR        
+      * EVERYONE ELSE. SEATS PICKED HERE ARE MARKED TAKEN ON THE        
+      * WORKING COPY OF THE REPRESENTATION SO 2109'S OWN SCAN WON'T     
+      * HAND THEM OUT AGAIN                                             
+      ****************************************************************  
+       2119-ASSIGN-ASSISTANCE-SEATS.                                    
+           PERFORM VARYING WS-ITER1 FROM 1 BY 1 UNTIL WS-ITER1 >        
+                                       CT-MAXIMAL-WIDTH-OF-REPR         
+                            OR WS-COUNT-OF-SEATS >=                     
+                                       WS-ASSISTANCE-COUNT              
+             PERFORM VARYING WS-ITER2 FROM 2 BY 1 UNTIL WS-ITER2 >      
+                                       CT-MAXIMAL-NUMBER-OF-ROWS        
+                            OR WS-COUNT-OF-SEATS >=                     
+                                       WS-ASSISTANCE-COUNT              
+               IF WS-SEATS-LINE(WS-ITER2)(WS-ITER1:1) = '-' THEN        
+                  MOVE WS-ITER1 TO WS-TEMP-SEAT-ROW                     
+                  MOVE WS-SEATS-LINE(WS-ITER2)(1:1) TO                  
+                                       WS-TEMP-SEAT-LETTER-A            
+                  PERFORM 2310-VALIDATE-ROW-NUMER                       
+                  MOVE WS-TEMP-SEAT-ROW    TO T04-ROW-NUMBER            
+                  MOVE WS-TEMP-SEAT-LETTER-A TO T04-SEAT-LETTER         
+                  PERFORM 7006-CHECK-IF-TAKEN                           
+                  IF SO-SEAT-IS-NOT-TAKEN THEN                          
+                     ADD 1 TO WS-COUNT-OF-SEATS                         
+                     MOVE WS-ITER2 TO                                   
+                               WS-SEAT-LETTER-POS(WS-COUNT-OF-SEATS)    
+                     MOVE WS-TEMP-SEAT-ROW TO                           
+                               WS-SEAT-ROW-POS(WS-COUNT-OF-SEATS)       
+                     MOVE CT-TAKEN-SEAT TO                              
+                               WS-SEATS-LINE(WS-ITER2)(WS-ITER1:1)      
+                  END-IF                                                
+               END-IF                                                   
+             END-PERFORM                                                
+           END-PERFORM                                                  
+           .                                                            
+      ****************************************************************  
+      *                 2120-VALIDATE-ASSISTANCE-COUNT                  
+      ****************************************************************  
+       2120-VALIDATE-ASSISTANCE-COUNT.                                  
+           MOVE ZERO TO WS-ASSISTANCE-COUNT                             
+           IF ASSTNI = SPACE OR LOW-VALUES THEN                         
+              CONTINUE                                                  
+           ELSE                                                         
+              IF FUNCTION TEST-NUMVAL(ASSTNI) = 0 THEN                  
+                 COMPUTE WS-ASSISTANCE-COUNT = FUNCTION NUMVAL(ASSTNI)  
+              ELSE                                                      
+                 PERFORM 2400-INITIALIZE-ERROR-MESSAGE                  
+                 MOVE 'INVALID NUMBER OF ASSISTANCE SEATS ' TO          
+                                     WS-Z02141-I-ERROR-MESSAGE(1)       
+                 SET SO-Z02141-M-WITH TO TRUE                           
+                 PERFORM 2300-CALL-ERROR-ROUTINE                        
+              END-IF                                                    
+           END-IF                                                       
+           IF WS-ASSISTANCE-COUNT > Z02192-ONE-WAY-TICKET-NUMBER THEN   
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE                     
+              MOVE 'ASSISTANCE COUNT EXCEEDS TICKET COUNT ' TO          
+                                  WS-Z02141-I-ERROR-MESSAGE(1)          
+              SET SO-Z02141-M-WITH TO TRUE                              
+              PERFORM 2300-CALL-ERROR-ROUTINE                           
+           END-IF                                                       
+           .                                                            
+      ****************************************************************  
+      *                 2140-GET-EXACT-POSITIONS                        
       * EARLIER PROGRAM GET TAKEN SEAT DATA FROM THE DATABASE           
       * BUT THIS IS A "VALID" DATA FOR EXAMPLE 10 A                     
       * FIELDS ON THE SCREEN ARE STORED AS NUMBERS SO WE NEED           
@@ -537,43 +773,43 @@
       * THIS WILL ALLOW PROGRAM TO MARK VALID POSITIONS                 
            IF WS-TEMP-NUM > 9 THEN                                      
               ADD 1 TO WS-ROW-NUMBER                                    
-           ELSE             
-              ADD 2 TO WS-ROW-NUMBER                                   
-           END-IF                                                      
-      * NOW WE GOT WS-SEAT-NUMBER AND WS-ROW-NUMBER                    
-      * THOSE VARIABLES REPRESENTS EXECT POSITIONS ON THE MAP          
-      * !THEY ARE NOT STORING DATA FROM THE DATABASE FOR EXAMPLE       
-      * 13 B , ONLY VALUES LIKE 173 AND 25 WCHICH REPESENTS            
-      * POSITION ON THE MAP                                            
-           .                                                           
-      **************************************************************** 
-      *                     2200-CHECK-EIBRESP                         
-      **************************************************************** 
-       2200-CHECK-EIBRESP.                                             
+           ELSE                                                         
+              ADD 2 TO WS-ROW-NUMBER                                    
+           END-IF                                                       
+      * NOW WE GOT WS-SEAT-NUMBER AND WS-ROW-NUMBER                     
+      * THOSE VARIABLES REPRESENTS EXECT POSITIONS ON THE MAP           
+      * !THEY ARE NOT STORING DATA FROM THE DATABASE FOR EXAMPLE        
+      * 13 B , ONLY VALUES LIKE 173 AND 25 WCHICH REPESENTS             
+      * POSITION ON THE MAP                                             
+           .                                                            
+      ****************************************************************  
+      *                     2200-CHECK-EIBRESP                          
+      ****************************************************************  
+       2200-CHECK-EIBRESP.                                              
                                                                        
-           PERFORM 2400-INITIALIZE-ERROR-MESSAGE                       
-           EVALUATE EIBRESP                                            
-           WHEN DFHRESP(NORMAL)                                        
-              CONTINUE                                                 
-           WHEN DFHRESP(MAPFAIL)                                       
-              MOVE 'YOU NEED TO MAKE A CHOICE ' TO                     
-                         WS-Z02141-I-ERROR-MESSAGE(1)                  
-              SET    SO-Z02141-M-WITH TO TRUE                          
-              PERFORM 2300-CALL-ERROR-ROUTINE                          
-           WHEN DFHRESP(QIDERR)                                        
-              MOVE 'QIDERR ' TO                                        
-                         WS-Z02141-I-ERROR-MESSAGE(1)                  
-              SET    SO-Z02141-M-WITH TO TRUE                          
-              PERFORM 2300-CALL-ERROR-ROUTINE                          
-           WHEN DFHRESP(ITEMERR)                                       
-              MOVE 'ITEMERR' TO                                        
-                         WS-Z02141-I-ERROR-MESSAGE(1)                  
-              SET    SO-Z02141-M-WITH TO TRUE                          
-              PERFORM 2300-CALL-ERROR-ROUTINE                          
-           WHEN OTHER                                                  
-              DISPLAY 'OTHER ERROR'                                    
-              MOVE 'OTHER EIBRESP ERROR ' TO                           
-                         WS-Z02141-I-ERROR-MESSAGE(1)    
+           PERFORM 2400-INITIALIZE-ERROR-MESSAGE                        
+           EVALUATE EIBRESP                                             
+           WHEN DFHRESP(NORMAL)                                         
+              CONTINUE                                                  
+           WHEN DFHRESP(MAPFAIL)                                        
+              MOVE 'YOU NEED TO MAKE A CHOICE ' TO                      
+                         WS-Z02141-I-ERROR-MESSAGE(1)                   
+              SET    SO-Z02141-M-WITH TO TRUE                           
+              PERFORM 2300-CALL-ERROR-ROUTINE                           
+           WHEN DFHRESP(QIDERR)                                         
+              MOVE 'QIDERR ' TO                                         
+                         WS-Z02141-I-ERROR-MESSAGE(1)                   
+              SET    SO-Z02141-M-WITH TO TRUE                           
+              PERFORM 2300-CALL-ERROR-ROUTINE                           
+           WHEN DFHRESP(ITEMERR)                                        
+              MOVE 'ITEMERR' TO                                         
+                         WS-Z02141-I-ERROR-MESSAGE(1)                   
+              SET    SO-Z02141-M-WITH TO TRUE                           
+              PERFORM 2300-CALL-ERROR-ROUTINE                           
+           WHEN OTHER                                                   
+              DISPLAY 'OTHER ERROR'                                     
+              MOVE 'OTHER EIBRESP ERROR ' TO                            
+                         WS-Z02141-I-ERROR-MESSAGE(1)                   
               SET    SO-Z02141-M-WITH TO TRUE                           
               PERFORM 2300-CALL-ERROR-ROUTINE                           
            END-EVALUATE                                                 
@@ -717,7 +953,7 @@
                MOVE 'YOU CHECKED WRONG NUMBER OF SEATS  '  TO           
                                    WS-Z02141-I-ERROR-MESSAGE(1)         
                SET SO-Z02141-M-WITH TO TRUE                             
-               PERFORM 2300-CALL-ERROR-ROUTINE      
+               PERFORM 2300-CALL-ERROR-ROUTINE                          
            END-IF                                                       
            .                                                            
       ******************************************************************
@@ -753,7 +989,7 @@
                                           (WS-TEMP-SEAT-ROW:1)          
               NOT  = '-' THEN                                           
                PERFORM 2309-SEND-INVALID-SEAT-MSG                       
-             ELSE     
+             ELSE                                                       
       * MOVE STATEMENT BELOW WILL GET US LETTER OF A SEAT               
       * IT IS A FIRST SYMBOL ON THE LEFT SIDE                           
                                                                         
@@ -789,7 +1025,7 @@
            PERFORM 2300-CALL-ERROR-ROUTINE                              
            .                                                            
       ******************************************************************
-      *                     2310-VALIDATE-ROW-NUMER    
+      *                     2310-VALIDATE-ROW-NUMER                     
       * THIS IS EXAMPLE OF A GRAPHICAL REPRESENTATION                   
       *             1  2  3  4  5  6  7  8  9                           
       *           A -  -  -  -  -  -  -  -  -                           
@@ -825,7 +1061,7 @@
                                     WS-Z02141-I-ERROR-MESSAGE(1)        
               SET SO-Z02141-M-WITH TO TRUE                              
               PERFORM 2300-CALL-ERROR-ROUTINE                           
-           END-IF    
+           END-IF                                                       
            .                                                            
       ******************************************************************
       *                   2311-SEND-TAKEN-SEAT-MSG                      
@@ -896,7 +1132,7 @@
       *                   2400-INITIALIZE-ERROR-MESSAGE                 
       ******************************************************************
        2400-INITIALIZE-ERROR-MESSAGE.                                   
-           PERFORM VARYING WS-ITER2 FROM 1 BY 1 UNTIL WS-ITER2 > 10  
+           PERFORM VARYING WS-ITER2 FROM 1 BY 1 UNTIL WS-ITER2 > 10     
              MOVE SPACE TO WS-Z02141-I-ERROR-MESSAGE(WS-ITER2)          
            END-PERFORM                                                  
            .                                                            
@@ -932,7 +1168,7 @@
                 EXEC CICS                                               
                  XCTL PROGRAM(CT-FIND-FLIGHT-PROGRAM)                   
                  COMMAREA(DFHCOMMAREA)                                  
-                END-EXEC      
+                END-EXEC                                                
               WHEN SO-ONLY-DISPLAY-RESERV                               
                 SET SO-M-FIRST-WITH  TO TRUE                            
                 MOVE WS-ZZEC0215 TO DFHCOMMAREA                         
@@ -968,7 +1204,7 @@
       *       B  -  -  -  -  -  -  -  -  -  -                           
       *                                                                 
       *       C  -  -  -  -  -  -  -  -  -  -                           
-      *          
+      *                                                                 
       *       D  -  -  -  -  -  -  -  -  -  -                           
       *                                                                 
       * WHERE '-' IS A FREE SEAT                                        
@@ -979,6 +1215,14 @@
       * ADD A '|' SYMBOL EVERYWHERE THERE IS AN TAKEN SEAT              
       * OR 'R' WHERE THIS IS A SEAT IN A GIVER RESERVATION              
       *                                                                 
+      * A PLANE CAN NOW HAVE MORE THAN ONE T08 ROW (ONE PER CABIN       
+      * SECTION -- SEE Z02334'S HEADER), SO THIS FETCH FIRST ROW ONLY   
+      * IS MADE DETERMINISTIC WITH ORDER BY ROW_NUMBER_FROM -- IT       
+      * ALWAYS DISPLAYS THE FORWARD-MOST SECTION'S MAP FIRST. THE       
+      * SECTION'S ROW_NUMBER_FROM IS ALSO FETCHED AND KEPT IN           
+      * WS-Z02192-I-SECTION-ROW-FROM SO 7010-GET-NEXT-SECTION (CALLED   
+      * ON DFHPF7) KNOWS WHICH SECTION IT IS STEPPING PAST TO REACH     
+      * THE NEXT ONE                                                    
       *                                                                 
       ****************************************************************  
        7001-GET-GRAFICAL-REPR.                                          
@@ -988,11 +1232,13 @@
            SELECT                                                       
               GRAFICAL_REPRESENTATION,                                  
               HOW_MANY_ROWS_OF_SEATS,                                   
-              FLIGHT_NUMBER                                             
+              FLIGHT_NUMBER,                                            
+              T08_TABLE_PLANE_TABLE.ROW_NUMBER_FROM                     
            INTO                                                         
               :T13-GRAFICAL-REPRESENTATION,                             
               :T13-HOW-MANY-ROWS-OF-SEATS,                              
-              :T05-FLIGHT-NUMBER                                        
+              :T05-FLIGHT-NUMBER,                                       
+              :T08-ROW-NUMBER-FROM                                      
            FROM                                                         
               T13_TYPE_OF_SEATS_TABLE                                   
            INNER JOIN                                                   
@@ -1004,15 +1250,19 @@
               T05_FLIGHT_TABLE                                          
            ON                                                           
               T05_FLIGHT_TABLE.PLANE_ID =                               
-              T08_TABLE_PLANE_TABLE.PLANE_ID     
+              T08_TABLE_PLANE_TABLE.PLANE_ID                            
            WHERE                                                        
               T05_FLIGHT_TABLE.FLIGHT_ID = :T05-FLIGHT-ID               
+           ORDER BY                                                     
+              T08_TABLE_PLANE_TABLE.ROW_NUMBER_FROM                     
            FETCH FIRST ROW ONLY                                         
            END-EXEC                                                     
            MOVE SQLCODE TO SW-SQLCODE                                   
            IF NOT SO-SQLCODE-NORMAL THEN                                
               SET SO-7001-PARA TO TRUE                                  
               PERFORM 9000-DB2-ERROR                                    
+           ELSE                                                         
+              MOVE T08-ROW-NUMBER-FROM TO WS-Z02192-I-SECTION-ROW-FROM  
            END-IF                                                       
            .                                                            
       ****************************************************************  
@@ -1040,7 +1290,7 @@
                 PERFORM 2140-GET-EXACT-POSITIONS                        
                 PERFORM 2105-CHECK-THIS-SEAT                            
                PERFORM 7005-FETCH-TAKEN-SEAT                            
-           END-PERFORM 
+           END-PERFORM                                                  
            .                                                            
       ****************************************************************  
       *                 7004-CLOSE-CURSOR                               
@@ -1076,7 +1326,7 @@
            WHEN SO-SQLCODE-NOT-FOUND                                    
              SET SO-END-OF-CURSOR-DATA  TO TRUE                         
            WHEN OTHER                                                   
-             SET SO-7005-PARA TO TRUE    
+             SET SO-7005-PARA TO TRUE                                   
              PERFORM 9000-DB2-ERROR                                     
            END-EVALUATE                                                 
            .                                                            
@@ -1112,7 +1362,122 @@
            WHEN OTHER                                                   
               SET SO-7006-PARA TO TRUE                                  
               PERFORM 9000-DB2-ERROR                                    
-           END-EVALUATE   
+           END-EVALUATE                                                 
+           .                                                            
+      ******************************************************************
+      *                7007-GET-FARE-AND-CURRENCY                       
+      * LOOKS UP THE LOWEST FARE FOR THIS FLIGHT'S SEAT TYPE IN         
+      * T14_FARE_TABLE (SAME "LOWEST FARE OFFERED" SIMPLIFICATION       
+      * Z02172 USES, SINCE A PLANE STILL HAS ONE TYPE_OF_SEATS_ID AT    
+      * THIS POINT), THEN FINDS THE FLIGHT'S MARKETING AIRLINE'S HOME   
+      * CURRENCY ON T01_AIRLINE_NAMES_TABLE AND CONVERTS THE FARE TO    
+      * THE COMMON CURRENCY VIA T17_CURRENCY_RATE_TABLE SO THE SEAT MAP 
+      * SHOWS BOTH A NATIVE-CURRENCY AND A COMMON-CURRENCY PRICE.       
+      * NEW MAP FIELDS ADDED TO ZZMP0219 FOR THIS: PRICEO, CURRENCYO,   
+      * PRICECOMO.                                                      
+      ******************************************************************
+       7007-GET-FARE-AND-CURRENCY.                                      
+           MOVE ZERO  TO WS-FARE-AMOUNT                                 
+           MOVE ZERO  TO WS-FARE-COMMON-AMOUNT                          
+           MOVE SPACE TO WS-AIRLINE-CURRENCY-CODE                       
+           EXEC SQL                                                     
+              SELECT MIN(FARE_AMOUNT)                                   
+              INTO :WS-FARE-AMOUNT                                      
+              FROM T14_FARE_TABLE                                       
+              WHERE FLIGHT_ID = :T05-FLIGHT-ID                          
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-OK THEN                                    
+              SET SO-7007-PARA TO TRUE                                  
+              MOVE ZERO TO WS-FARE-AMOUNT                               
+           END-IF                                                       
+
+           EXEC SQL                                                     
+              SELECT T01_AIRLINE_NAMES_TABLE.HOME_CURRENCY_CODE         
+              INTO :WS-AIRLINE-CURRENCY-CODE                            
+              FROM T05_FLIGHT_TABLE                                     
+              INNER JOIN T01_AIRLINE_NAMES_TABLE                        
+              ON T01_AIRLINE_NAMES_TABLE.AIRLINE_CODE =                 
+                 T05_FLIGHT_TABLE.AIRLINE_CODE                          
+              WHERE T05_FLIGHT_TABLE.FLIGHT_ID = :T05-FLIGHT-ID         
+              FETCH FIRST ROW ONLY                                      
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-OK THEN                                    
+              SET SO-7008-PARA TO TRUE                                  
+              MOVE SPACE TO WS-AIRLINE-CURRENCY-CODE                    
+           END-IF                                                       
+
+           IF WS-AIRLINE-CURRENCY-CODE NOT = SPACE THEN                 
+              MOVE 1 TO WS-CONVERSION-RATE                              
+              EXEC SQL                                                  
+                 SELECT RATE_TO_COMMON                                  
+                 INTO :WS-CONVERSION-RATE                               
+                 FROM T17_CURRENCY_RATE_TABLE                           
+                 WHERE CURRENCY_CODE = :WS-AIRLINE-CURRENCY-CODE        
+                 FETCH FIRST ROW ONLY                                   
+              END-EXEC                                                  
+              MOVE SQLCODE TO SW-SQLCODE                                
+              IF NOT SO-SQLCODE-OK THEN                                 
+                 SET SO-7009-PARA TO TRUE                               
+                 MOVE 1 TO WS-CONVERSION-RATE                           
+              END-IF                                                    
+              COMPUTE WS-FARE-COMMON-AMOUNT ROUNDED =                   
+                 WS-FARE-AMOUNT * WS-CONVERSION-RATE                    
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                  7010-GET-NEXT-SECTION                          
+      * CALLED ON DFHPF7. LOOKS FOR THE NEXT CABIN SECTION ON THIS      
+      * FLIGHT'S PLANE (THE T08 ROW WITH THE NEXT HIGHER                
+      * ROW_NUMBER_FROM AFTER THE ONE CURRENTLY ON SCREEN). IF THERE    
+      * ISN'T ONE, WE HAVE STEPPED PAST THE LAST SECTION, SO WRAP       
+      * BACK AROUND TO THE FORWARD-MOST SECTION VIA 7001-GET-           
+      * GRAFICAL-REPR                                                   
+      ******************************************************************
+       7010-GET-NEXT-SECTION.                                           
+           EXEC SQL                                                     
+           SELECT                                                       
+              GRAFICAL_REPRESENTATION,                                  
+              HOW_MANY_ROWS_OF_SEATS,                                   
+              FLIGHT_NUMBER,                                            
+              T08_TABLE_PLANE_TABLE.ROW_NUMBER_FROM                     
+           INTO                                                         
+              :T13-GRAFICAL-REPRESENTATION,                             
+              :T13-HOW-MANY-ROWS-OF-SEATS,                              
+              :T05-FLIGHT-NUMBER,                                       
+              :T08-ROW-NUMBER-FROM                                      
+           FROM                                                         
+              T13_TYPE_OF_SEATS_TABLE                                   
+           INNER JOIN                                                   
+              T08_TABLE_PLANE_TABLE                                     
+           ON                                                           
+              T08_TABLE_PLANE_TABLE.TYPE_OF_SEATS_ID =                  
+              T13_TYPE_OF_SEATS_TABLE.TYPE_OF_SEATS_ID                  
+           INNER JOIN                                                   
+              T05_FLIGHT_TABLE                                          
+           ON                                                           
+              T05_FLIGHT_TABLE.PLANE_ID =                               
+              T08_TABLE_PLANE_TABLE.PLANE_ID                            
+           WHERE                                                        
+              T05_FLIGHT_TABLE.FLIGHT_ID = :T05-FLIGHT-ID AND           
+              T08_TABLE_PLANE_TABLE.ROW_NUMBER_FROM >                   
+                 :WS-Z02192-I-SECTION-ROW-FROM                          
+           ORDER BY                                                     
+              T08_TABLE_PLANE_TABLE.ROW_NUMBER_FROM                     
+           FETCH FIRST ROW ONLY                                         
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           EVALUATE TRUE                                                
+           WHEN SO-SQLCODE-NORMAL                                       
+              MOVE T08-ROW-NUMBER-FROM TO WS-Z02192-I-SECTION-ROW-FROM  
+           WHEN SO-SQLCODE-NOT-FOUND                                    
+              MOVE ZERO TO WS-Z02192-I-SECTION-ROW-FROM                 
+              PERFORM 7001-GET-GRAFICAL-REPR                            
+           WHEN OTHER                                                   
+              SET SO-7010-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           END-EVALUATE                                                 
            .                                                            
       ******************************************************************
       *                       9000-DB2-ERROR                            
@@ -1149,12 +1514,12 @@
       ******************************************************************
       *                       9000-DB2-ERROR                            
       ******************************************************************
-       9100-ROLLBACK.                             
-           EXEC CICS                              
-             SYNCPOINT ROLLBACK                   
-           END-EXEC                               
-           PERFORM 2200-CHECK-EIBRESP             
-           .                                      
+       9100-ROLLBACK.                                                   
+           EXEC CICS                                                    
+             SYNCPOINT ROLLBACK                                         
+           END-EXEC                                                     
+           PERFORM 2200-CHECK-EIBRESP                                   
+           .                                                            
                                               
                                
                                                  
