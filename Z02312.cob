@@ -18,6 +18,33 @@
       * SCHDEDULE) AFTER PRESSING F3 IN THAT PROGRAM CONTROL WILL       
       * BE RETURNED HERE                                                
       *                                                                 
+      ******************************************************************
+      *                         CHANGE LOG                              
+      *                                                                 
+      *  2026-08-09  A SCHEDULE CAN NOW BE SUSPENDED INSTEAD OF ONLY    
+      *              DELETED. USER PLACES LETTER 'S' NEXT TO THE        
+      *              SCHEDULE NAME TO SUSPEND IT (STATUS SET TO         
+      *              SUSPENDED) OR LETTER 'R' TO REACTIVATE A           
+      *              SUSPENDED SCHEDULE (STATUS SET BACK TO NORMAL).    
+      *              SUSPENDING A SCHEDULE DOES NOT TOUCH ANY FLIGHTS   
+      *              OR RESERVATIONS ALREADY GENERATED FOR IT -- IT     
+      *              ONLY MARKS THE SCHEDULE ITSELF. NO CHANGE WAS      
+      *              MADE TO Z02292'S 2087-PREP-AND-INSERT-FLIGHTS TO   
+      *              SKIP SUSPENDED SCHEDULES, SINCE NO PATH IN THIS    
+      *              SYSTEM EVER GENERATES FLIGHTS AGAINST AN EXISTING  
+      *              SCHEDULED_FLIGHT_ID -- ONLINE SCHEDULE CREATION    
+      *              AND THE CSV BULK IMPORT BOTH ALWAYS DRAW A BRAND   
+      *              NEW SCHEDULED_FLIGHT_ID. NEW MAP FIELD ADDED TO    
+      *              ZZMP0231/MP0231 FOR THIS: STATUSO (DISPLAYS THE    
+      *              CURRENT SCHEDULE STATUS ON EACH ROW)               
+      *  2026-08-09  C-NAME2 (DRIVES 7007-DELETE-RESERVATIONS) NOW      
+      *              JOINS T04 TO T05 AND FILTERS ON T05'S OWN          
+      *              SCHEDULED_FLIGHT_ID, THE SAME SCOPING ALREADY      
+      *              USED BY 7006-DELETE-CONNECTED-FLIGHTS, INSTEAD OF  
+      *              MATCHING BY FLIGHT_NUMBER_TO/FLIGHT_NUMBER_FROM    
+      *              THROUGH T10 -- FLIGHT NUMBERS GET REUSED ACROSS    
+      *              SEASONS, SO THE OLD CURSOR COULD DELETE            
+      *              RESERVATIONS BELONGING TO A DIFFERENT SCHEDULE     
       ******************************************************************
        DATA DIVISION.                                                   
        WORKING-STORAGE SECTION.                                         
@@ -29,6 +56,7 @@
            EXEC SQL INCLUDE T02TAB END-EXEC.                            
            EXEC SQL INCLUDE T10TAB END-EXEC.                            
            EXEC SQL INCLUDE T04TAB END-EXEC.                            
+           EXEC SQL INCLUDE T24TAB END-EXEC.                            
        01 WS-DB2-ERROR.                                                 
                10 SW-SQLCODE                    PIC S9(5).              
                    88 SO-SQLCODE-OK             VALUE  000   100.       
@@ -52,6 +80,13 @@
                    88 SO-7013-PARA              VALUE '7013'.           
                    88 SO-7014-PARA              VALUE '7014'.           
                    88 SO-7015-PARA              VALUE '7015'.           
+                   88 SO-7024-PARA              VALUE '7024'.           
+                   88 SO-7026-PARA              VALUE '7026'.           
+                   88 SO-7027-PARA              VALUE '7027'.           
+                   88 SO-9050-PARA              VALUE '9050'.           
+       01 WS-LOG-FIELDS.                                                
+           05 WS-LOG-ACTION-TEXT            PIC X(20).                  
+           05 WS-LOG-ENTITY-KEY             PIC X(20).                  
        01 CT-CONSTANTS.                                                 
            05 CT-CALLING-PROGRAM-NAME         PIC X(8) VALUE 'Z02321  '.
            05 CT-THIS-PROGRAM-NAME            PIC X(8) VALUE 'Z02312  '.
@@ -62,6 +97,13 @@
            05 CT-DELETED-STATUS.                                        
               49 CT-DELETED-STATUS-LEN        PIC S9(4) COMP VALUE 7.   
               49 CT-DELETED-STATUS-TEXT       PIC X(15) VALUE 'DELETED'.
+           05 CT-SUSPENDED-STATUS.                                      
+              49 CT-SUSPENDED-STATUS-LEN      PIC S9(4) COMP VALUE 9.   
+              49 CT-SUSPENDED-STATUS-TEXT     PIC X(15)                 
+                                                 VALUE 'SUSPENDED'.     
+           05 CT-ACTIVE-STATUS.                                         
+              49 CT-ACTIVE-STATUS-LEN         PIC S9(4) COMP VALUE 6.   
+              49 CT-ACTIVE-STATUS-TEXT        PIC X(15) VALUE 'NORMAL'. 
            05 CT-EMPTY-FIELD                  PIC S9(9) COMP VALUE 0.   
            05 CT-MAXIMAL-AMOUNT-OF-ROWS       PIC S9(4) COMP VALUE 10.  
            05 CT-SCHEDULE-DETAILS             PIC X(8) VALUE 'Z02212  '.
@@ -99,8 +141,13 @@
               88 SO-DISPLAY-PASSENGERS-DATA                 VALUE '2'.  
               88 SO-VALID-CHOICE                            VALUE 'X'.  
               88 SO-DISPLAY-SCHEDULE-DETAILS                VALUE 'D'.  
+              88 SO-SUSPEND-CHOICE                          VALUE 'S'.  
+              88 SO-REACTIVATE-CHOICE                       VALUE 'R'.  
        01 WS-VARIABLES.                                                 
            05 SCHEDULED-FLIGHT-ID-FORMAT          PIC S9(9) VALUE 0.    
+           05 WS-FLIGHTS-AFFECTED-COUNT           PIC S9(7) COMP-3      
+                                                      VALUE 0.          
+           05 WS-FLIGHTS-AFFECTED-FORMAT          PIC -(6) VALUE 0.     
            05 WS-USER-CHOICE-POSITION             PIC S9(4) COMP.       
            05 WS-CHOICE-COUNTER                   PIC S9(4) COMP.       
            05 WS-MODIFIED-TIMESTAMP               PIC X(26).            
@@ -148,6 +195,7 @@
            05 QUEUE-FLIGHT-NUMBER-FROM           PIC X(15).             
            05 QUEUE-SCHEDULE-START-DATE          PIC X(10).             
            05 QUEUE-SCHEDULE-END-DATE            PIC X(10).             
+           05 QUEUE-SCHEDULED-STATUS             PIC X(15).             
            EXEC SQL                                                     
             DECLARE C-NAME CURSOR                                       
             FOR                                                         
@@ -156,7 +204,8 @@
               FLIGHT_NUMBER_TO,                                         
               FLIGHT_NUMBER_FROM,                                       
               START_SCHEDULE_DATE,                                      
-              END_SCHEDULE_DATE                                         
+              END_SCHEDULE_DATE,                                        
+              SCHEDULED_STATUS                                          
             FROM T10_SCHEDULED_FLIGHTS_TABLE                            
             WHERE                                                       
               SCHEDULED_STATUS <> :CT-DELETED-STATUS                    
@@ -168,16 +217,12 @@
             FOR                                                         
             SELECT DISTINCT                                             
              T04.RESERVATION_ID                                         
-                                                                        
+
              FROM T04_FLIGHT_SEATS T04                                  
              INNER JOIN T05_FLIGHT_TABLE T05                            
              ON T05.FLIGHT_ID = T04.FLIGHT_ID                           
-             INNER JOIN  T10_SCHEDULED_FLIGHTS_TABLE    T10             
-              ON T10.FLIGHT_NUMBER_TO = T05.FLIGHT_NUMBER OR            
-                 T10.FLIGHT_NUMBER_FROM = T05.FLIGHT_NUMBER             
             WHERE                                                       
-               T10.FLIGHT_NUMBER_TO = :FLIGHT-NUMBER-TO  AND            
-               T10.FLIGHT_NUMBER_FROM = :FLIGHT-NUMBER-FROM             
+               T05.SCHEDULED_FLIGHT_ID = :SCHEDULED-FLIGHT-ID           
             FOR FETCH ONLY                                              
            END-EXEC.                                                    
        LINKAGE SECTION.                                                 
@@ -249,7 +294,7 @@
            ELSE                                                         
              PERFORM 2200-CHECK-EIBRESP                                 
            END-IF                                                       
-           .     
+           .                                                            
       ******************************************************************
       *                          2000-PROCESS                           
       ******************************************************************
@@ -326,9 +371,12 @@
            MOVE QUEUE-FLIGHT-NUMBER-FROM  TO FR-NUMO(WS-ITER3)          
            MOVE QUEUE-SCHEDULE-START-DATE TO S-DATEO(WS-ITER3)          
            MOVE QUEUE-SCHEDULE-END-DATE   TO E-DATEO(WS-ITER3)          
-                                                                        
+           MOVE QUEUE-SCHEDULED-STATUS    TO STATUSO(WS-ITER3)          
+
            MOVE QUEUE-SCHEDULED-FLIGHT-ID TO                            
                                  WS-WHAT-SCHEDULED-ID(WS-ITER3)         
+           MOVE QUEUE-SCHEDULED-STATUS    TO                            
+                                 WS-WHAT-SCHEDULED-STATUS(WS-ITER3)     
            .                                                            
       ******************************************************************
       *                  2031-RECEIVE-USER-INPUT                        
@@ -374,6 +422,45 @@
                MOVE WS-WHAT-SCHEDULED-ID(WS-USER-CHOICE-POSITION) TO    
                    WS-Z02312-SCHEDULE-ID                                
                PERFORM 2308-DISPLAY-SCHEDULE-DETAILS                    
+           WHEN SO-SUSPEND-CHOICE                                       
+      * IF USER PLACED LETTER 'S' NEXT TO THE SCHEDULE NAME AND         
+      * PRESSED ENTER, THIS SCHEDULE WILL BE SUSPENDED -- FLIGHTS AND   
+      * RESERVATIONS ALREADY GENERATED FOR IT ARE LEFT UNTOUCHED        
+              IF WS-WHAT-SCHEDULED-STATUS(WS-USER-CHOICE-POSITION) =    
+                                     CT-SUSPENDED-STATUS-TEXT THEN      
+                 PERFORM 2400-INITIALIZE-ERROR-MESSAGE                  
+                 MOVE 'SCHEDULE IS ALREADY SUSPENDED '                  
+                              TO WS-Z02141-I-ERROR-MESSAGE(1)           
+                 SET SO-Z02141-M-WITH TO TRUE                           
+                 PERFORM 2300-CALL-ERROR-ROUTINE                        
+              ELSE                                                      
+                 PERFORM 2092-SUSPEND-SCHEDULED-FLIGHT                  
+                 SET SO-GO-BACK-TO-PREVIOUS TO TRUE                     
+                 PERFORM 2400-INITIALIZE-ERROR-MESSAGE                  
+                 MOVE 'SCHEDULE WAS SUSPENDED       '                   
+                              TO WS-Z02141-I-ERROR-MESSAGE(1)           
+                 SET SO-Z02141-M-WITH TO TRUE                           
+                 PERFORM 2300-CALL-ERROR-ROUTINE                        
+              END-IF                                                    
+           WHEN SO-REACTIVATE-CHOICE                                    
+      * IF USER PLACED LETTER 'R' NEXT TO THE SCHEDULE NAME AND         
+      * PRESSED ENTER, THIS SCHEDULE WILL BE REACTIVATED                
+              IF WS-WHAT-SCHEDULED-STATUS(WS-USER-CHOICE-POSITION) NOT  
+                                     = CT-SUSPENDED-STATUS-TEXT THEN    
+                 PERFORM 2400-INITIALIZE-ERROR-MESSAGE                  
+                 MOVE 'SCHEDULE IS NOT SUSPENDED    '                   
+                              TO WS-Z02141-I-ERROR-MESSAGE(1)           
+                 SET SO-Z02141-M-WITH TO TRUE                           
+                 PERFORM 2300-CALL-ERROR-ROUTINE                        
+              ELSE                                                      
+                 PERFORM 2093-REACTIVATE-SCHEDULED-FLIGHT               
+                 SET SO-GO-BACK-TO-PREVIOUS TO TRUE                     
+                 PERFORM 2400-INITIALIZE-ERROR-MESSAGE                  
+                 MOVE 'SCHEDULE WAS REACTIVATED     '                   
+                              TO WS-Z02141-I-ERROR-MESSAGE(1)           
+                 SET SO-Z02141-M-WITH TO TRUE                           
+                 PERFORM 2300-CALL-ERROR-ROUTINE                        
+              END-IF                                                    
            WHEN OTHER                                                   
               PERFORM 2310-SEND-INVALID-CHOICE-MSG                      
            END-EVALUATE                                                 
@@ -395,42 +482,42 @@
            END-PERFORM                                                  
            .                                                            
       ******************************************************************
-      *                  2051-DISPLAY-PREV-10                          
-      * IF THS IS POSSIBLE WE WILL START READING FROM RECORD THAT      
-      * 10 RECORDS PREVOIUS THAT CURRENT (THE ONE AT THE TOP OF THE    
-      * PAGE)                                                          
-      *                                                                
-      * IF THIS IS NOT POSSIBLE THEN WE WILL START READING FROM        
-      * THE FIRST ROW IN QUEUE                                         
-      *****************************************************************
-       2051-DISPLAY-PREV-10.                                           
-           SET SO-NOT-END-OF-QUEUE TO TRUE                             
-           PERFORM 2119-INITIALIZE-MAP                                 
+      *                  2051-DISPLAY-PREV-10                           
+      * IF THS IS POSSIBLE WE WILL START READING FROM RECORD THAT       
+      * 10 RECORDS PREVOIUS THAT CURRENT (THE ONE AT THE TOP OF THE     
+      * PAGE)                                                           
+      *                                                                 
+      * IF THIS IS NOT POSSIBLE THEN WE WILL START READING FROM         
+      * THE FIRST ROW IN QUEUE                                          
+      ***************************************************************** 
+       2051-DISPLAY-PREV-10.                                            
+           SET SO-NOT-END-OF-QUEUE TO TRUE                              
+           PERFORM 2119-INITIALIZE-MAP                                  
                                                                        
-            IF WS-Z02172-FIRST-REC-ID - CT-MAXIMAL-AMOUNT-OF-ROWS      
-                             >= 1 THEN                                 
-              SUBTRACT CT-MAXIMAL-AMOUNT-OF-ROWS                       
-                                             FROM WS-Z02172-FIRST-REC-I
-            ELSE                                                       
-              MOVE 1 TO WS-Z02172-FIRST-REC-ID                         
-            END-IF                                                     
-           MOVE WS-Z02172-FIRST-REC-ID TO WS-WHAT-RECORD-TO-READ       
-           PERFORM 2120-INITIALIZE-WHAT-F-NUM                          
-           PERFORM 2116-READ-THE-QUEUE                                 
-           PERFORM 2117-CHECK-IF-QIDERR                                
+            IF WS-Z02172-FIRST-REC-ID - CT-MAXIMAL-AMOUNT-OF-ROWS       
+                             >= 1 THEN                                  
+              SUBTRACT CT-MAXIMAL-AMOUNT-OF-ROWS                        
+                                             FROM WS-Z02172-FIRST-REC-I 
+            ELSE                                                        
+              MOVE 1 TO WS-Z02172-FIRST-REC-ID                          
+            END-IF                                                      
+           MOVE WS-Z02172-FIRST-REC-ID TO WS-WHAT-RECORD-TO-READ        
+           PERFORM 2120-INITIALIZE-WHAT-F-NUM                           
+           PERFORM 2116-READ-THE-QUEUE                                  
+           PERFORM 2117-CHECK-IF-QIDERR                                 
                                                                        
-           PERFORM 2053-MOVE-QUEUE-TO-SCRREN                           
-           PERFORM 2100-SEND-THE-MAP                                   
-           .                                                           
-      **************************************************************** 
-      *                2090-DELETE-SCHEDULED-FLIGHT                    
-      * PARAGRAPH WILL SET SCHEDULE STATUS TO DELTED                   
-      * LATER, PARAGRAPH WILL GET FLIGHT NUMBER "TO" AND FLIGHT        
-      * NUMBER "FROM", AND THANKS TO THAT INFO PROGRAM WILL            
-      * SET ALL STATUSES OF ALL FLIGHTS THAT HAS THOSE FLIGHT NUMBERS  
-      *                                                                
-      **************************************************************** 
-       2090-DELETE-SCHEDULED-FLIGHT.                                   
+           PERFORM 2053-MOVE-QUEUE-TO-SCRREN                            
+           PERFORM 2100-SEND-THE-MAP                                    
+           .                                                            
+      ****************************************************************  
+      *                2090-DELETE-SCHEDULED-FLIGHT                     
+      * PARAGRAPH WILL SET SCHEDULE STATUS TO DELTED                    
+      * LATER, PARAGRAPH WILL GET FLIGHT NUMBER "TO" AND FLIGHT         
+      * NUMBER "FROM", AND THANKS TO THAT INFO PROGRAM WILL             
+      * SET ALL STATUSES OF ALL FLIGHTS THAT HAS THOSE FLIGHT NUMBERS   
+      *                                                                 
+      ****************************************************************  
+       2090-DELETE-SCHEDULED-FLIGHT.                                    
            MOVE WS-WHAT-SCHEDULED-ID(WS-USER-CHOICE-POSITION) TO        
                         SCHEDULED-FLIGHT-ID                             
            DISPLAY 'SCHEDULED-FLIGHT-ID: ' SCHEDULED-FLIGHT-ID          
@@ -440,6 +527,9 @@
            PERFORM 2091-GET-FLIGHT-NUMBERS                              
            PERFORM 7006-DELETE-CONNECTED-FLIGHTS                        
            PERFORM 7007-DELETE-RESERVATIONS                             
+           MOVE 'SCHEDULE CANCEL'   TO WS-LOG-ACTION-TEXT               
+           MOVE SCHEDULED-FLIGHT-ID TO WS-LOG-ENTITY-KEY                
+           PERFORM 9050-LOG-TRANSACTION                                 
            .                                                            
       ****************************************************************  
       *                   2091-GET-FLIGHT-NUMBERS                       
@@ -460,6 +550,34 @@
            PERFORM 2307-PREPARE-FLIGHT-NUMBERS                          
            .                                                            
       ****************************************************************  
+      *                2092-SUSPEND-SCHEDULED-FLIGHT                    
+      * PARAGRAPH WILL SET SCHEDULE STATUS TO SUSPENDED                 
+      * FLIGHTS AND RESERVATIONS ALREADY GENERATED FOR THIS SCHEDULE    
+      * ARE NOT TOUCHED -- SUSPENDING ONLY STOPS THE SCHEDULE FROM      
+      * BEING USED TO GENERATE ANY FURTHER FLIGHTS                      
+      ****************************************************************  
+       2092-SUSPEND-SCHEDULED-FLIGHT.                                   
+           MOVE WS-WHAT-SCHEDULED-ID(WS-USER-CHOICE-POSITION) TO        
+                        SCHEDULED-FLIGHT-ID                             
+           PERFORM 7026-SUSPEND-THE-SCHEDULE                            
+           MOVE 'SCHEDULE SUSPEND'  TO WS-LOG-ACTION-TEXT               
+           MOVE SCHEDULED-FLIGHT-ID TO WS-LOG-ENTITY-KEY                
+           PERFORM 9050-LOG-TRANSACTION                                 
+           .                                                            
+      ****************************************************************  
+      *                2093-REACTIVATE-SCHEDULED-FLIGHT                 
+      * PARAGRAPH WILL SET SCHEDULE STATUS BACK TO NORMAL, ALLOWING     
+      * THE SCHEDULE TO RESUME GENERATING FLIGHTS                       
+      ****************************************************************  
+       2093-REACTIVATE-SCHEDULED-FLIGHT.                                
+           MOVE WS-WHAT-SCHEDULED-ID(WS-USER-CHOICE-POSITION) TO        
+                        SCHEDULED-FLIGHT-ID                             
+           PERFORM 7027-REACTIVATE-THE-SCHEDULE                         
+           MOVE 'SCHEDULE REACTIVATE' TO WS-LOG-ACTION-TEXT             
+           MOVE SCHEDULED-FLIGHT-ID   TO WS-LOG-ENTITY-KEY              
+           PERFORM 9050-LOG-TRANSACTION                                 
+           .                                                            
+      ****************************************************************  
       *                      2100-SEND-THE-MAP                          
       ****************************************************************  
        2100-SEND-THE-MAP.                                               
@@ -491,6 +609,7 @@
            MOVE FLIGHT-NUMBER-FROM-TEXT  TO QUEUE-FLIGHT-NUMBER-FROM    
            MOVE START-SCHEDULE-DATE TO QUEUE-SCHEDULE-START-DATE        
            MOVE END-SCHEDULE-DATE   TO QUEUE-SCHEDULE-END-DATE          
+           MOVE SCHEDULED-STATUS    TO QUEUE-SCHEDULED-STATUS           
            .                                                            
       ****************************************************************  
       *                   2112-WRITE-THE-QUEUE                          
@@ -502,7 +621,7 @@
              FROM(WS-QUEUE-1-STRUCTURE)                                 
            END-EXEC                                                     
            PERFORM 2200-CHECK-EIBRESP                                   
-           .    
+           .                                                            
       ******************************************************************
       *                    2115-DISPLAY-NEXT-10                         
       ******************************************************************
@@ -538,7 +657,7 @@
            WHEN OTHER                                                   
               PERFORM 2200-CHECK-EIBRESP                                
            END-EVALUATE                                                 
-           .     
+           .                                                            
       ****************************************************************  
       *                     2117-CHECK-IF-QIDERR                        
       ****************************************************************  
@@ -563,6 +682,7 @@
              MOVE LOW-VALUES TO FR-NUMA(WS-ITER3)                       
              MOVE LOW-VALUES TO S-DATEA(WS-ITER3)                       
              MOVE LOW-VALUES TO E-DATEA(WS-ITER3)                       
+             MOVE LOW-VALUES TO STATUSA(WS-ITER3)                       
            END-PERFORM                                                  
            .                                                            
       ****************************************************************  
@@ -571,6 +691,8 @@
        2120-INITIALIZE-WHAT-F-NUM.                                      
            PERFORM VARYING WS-ITER3 FROM 1 BY 1 UNTIL WS-ITER3 > 10     
               MOVE CT-EMPTY-FIELD   TO WS-WHAT-SCHEDULED-ID(WS-ITER3)   
+              MOVE SPACES           TO                                  
+                                 WS-WHAT-SCHEDULED-STATUS(WS-ITER3)     
            END-PERFORM                                                  
            .                                                            
       ****************************************************************  
@@ -791,42 +913,42 @@
               DISPLAY 'RETURN WITH 0225'                                
               EXEC CICS                                                 
                RETURN TRANSID('0225') COMMAREA(DFHCOMMAREA)             
-              END-EXEC                                                
-              PERFORM 2200-CHECK-EIBRESP                              
-           WHEN SO-FINAL-TERMINATION                                  
-              SET SO-M-FIRST-WITH  TO TRUE                            
-              EXEC CICS                                               
-                XCTL PROGRAM(CT-CALLING-PROGRAM-NAME)                 
-                 COMMAREA(DFHCOMMAREA)                                
-              END-EXEC                                                
-              PERFORM 2200-CHECK-EIBRESP                              
-           WHEN OTHER                                                 
-              PERFORM 2400-INITIALIZE-ERROR-MESSAGE                   
-              MOVE 'SERIOUS ERROR ' TO  WS-Z02141-I-ERROR-MESSAGE(1)  
-              SET    SO-Z02141-M-WITH TO TRUE                         
-              PERFORM 2300-CALL-ERROR-ROUTINE                         
-           END-EVALUATE                                               
-           .                                                          
-      ****************************************************************
-      *                      7001-OPEN-CURSOR                         
-      ****************************************************************
-       7001-OPEN-CURSOR.                                              
-           DISPLAY '7001 PERFORMED'                                   
-           EXEC SQL                                                   
-             OPEN C-NAME                                              
-           END-EXEC                                                   
-           MOVE SQLCODE TO SW-SQLCODE                                 
-           EVALUATE TRUE                                              
-           WHEN  SO-SQLCODE-NORMAL                                    
-             CONTINUE                                                 
-           WHEN OTHER                                                 
-              SET SO-7001-PARA TO TRUE                                
-              PERFORM 9000-DB2-ERROR                                  
-           END-EVALUATE                                               
-           .                                                          
-      ****************************************************************
-      *                  7002-FETCH-CURSOR-TO-QUEUE                   
-      ****************************************************************
+              END-EXEC                                                  
+              PERFORM 2200-CHECK-EIBRESP                                
+           WHEN SO-FINAL-TERMINATION                                    
+              SET SO-M-FIRST-WITH  TO TRUE                              
+              EXEC CICS                                                 
+                XCTL PROGRAM(CT-CALLING-PROGRAM-NAME)                   
+                 COMMAREA(DFHCOMMAREA)                                  
+              END-EXEC                                                  
+              PERFORM 2200-CHECK-EIBRESP                                
+           WHEN OTHER                                                   
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE                     
+              MOVE 'SERIOUS ERROR ' TO  WS-Z02141-I-ERROR-MESSAGE(1)    
+              SET    SO-Z02141-M-WITH TO TRUE                           
+              PERFORM 2300-CALL-ERROR-ROUTINE                           
+           END-EVALUATE                                                 
+           .                                                            
+      ****************************************************************  
+      *                      7001-OPEN-CURSOR                           
+      ****************************************************************  
+       7001-OPEN-CURSOR.                                                
+           DISPLAY '7001 PERFORMED'                                     
+           EXEC SQL                                                     
+             OPEN C-NAME                                                
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           EVALUATE TRUE                                                
+           WHEN  SO-SQLCODE-NORMAL                                      
+             CONTINUE                                                   
+           WHEN OTHER                                                   
+              SET SO-7001-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           END-EVALUATE                                                 
+           .                                                            
+      ****************************************************************  
+      *                  7002-FETCH-CURSOR-TO-QUEUE                     
+      ****************************************************************  
        7002-FETCH-CURSOR-TO-QUEUE.                                      
             INITIALIZE     WS-QUEUE-1-STRUCTURE                         
                                                                         
@@ -863,13 +985,15 @@
            INITIALIZE FLIGHT-NUMBER-FROM                                
            INITIALIZE START-SCHEDULE-DATE                               
            INITIALIZE END-SCHEDULE-DATE                                 
+           INITIALIZE SCHEDULED-STATUS                                  
            EXEC SQL                                                     
             FETCH C-NAME INTO                                           
               :SCHEDULED-FLIGHT-ID,                                     
               :FLIGHT-NUMBER-TO,                                        
               :FLIGHT-NUMBER-FROM,                                      
               :START-SCHEDULE-DATE,                                     
-              :END-SCHEDULE-DATE                                        
+              :END-SCHEDULE-DATE,                                       
+              :SCHEDULED-STATUS                                         
            END-EXEC                                                     
            MOVE SQLCODE TO SW-SQLCODE                                   
            EVALUATE TRUE                                                
@@ -898,20 +1022,58 @@
            END-IF                                                       
            .                                                            
       ******************************************************************
+      *                 7026-SUSPEND-THE-SCHEDULE                       
+      ******************************************************************
+       7026-SUSPEND-THE-SCHEDULE.                                       
+           EXEC SQL                                                     
+            UPDATE T10_SCHEDULED_FLIGHTS_TABLE                          
+              SET SCHEDULED_STATUS = :CT-SUSPENDED-STATUS               
+             WHERE SCHEDULED_FLIGHT_ID = :SCHEDULED-FLIGHT-ID           
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-NORMAL THEN                                
+               SET SO-7026-PARA TO TRUE                                 
+               PERFORM 9000-DB2-ERROR                                   
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
+      *                 7027-REACTIVATE-THE-SCHEDULE                    
+      ******************************************************************
+       7027-REACTIVATE-THE-SCHEDULE.                                    
+           EXEC SQL                                                     
+            UPDATE T10_SCHEDULED_FLIGHTS_TABLE                          
+              SET SCHEDULED_STATUS = :CT-ACTIVE-STATUS                  
+             WHERE SCHEDULED_FLIGHT_ID = :SCHEDULED-FLIGHT-ID           
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-NORMAL THEN                                
+               SET SO-7027-PARA TO TRUE                                 
+               PERFORM 9000-DB2-ERROR                                   
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
       *                 7006-DELETE-CONNECTED-FLIGHTS                   
+      * SCOPED TO THIS SCHEDULE'S OWN SCHEDULED_FLIGHT_ID, NOT EVERY    
+      * FLIGHT SHARING ITS FLIGHT NUMBER -- FLIGHT NUMBERS GET REUSED   
+      * ACROSS DIFFERENT SEASONS/SCHEDULES, SO A FLIGHT_NUMBER-ONLY     
+      * FILTER COULD CANCEL FLIGHTS BELONGING TO A COMPLETELY DIFFERENT 
+      * SCHEDULE. 7024-COUNT-AFFECTED-FLIGHTS RECONCILES HOW MANY ROWS  
+      * WILL BE TOUCHED BEFORE THE UPDATE COMMITS                       
       ******************************************************************
        7006-DELETE-CONNECTED-FLIGHTS.                                   
            DISPLAY '7006 DATA: '                                        
+           DISPLAY 'SCHEDULED FLIGHT ID: '  SCHEDULED-FLIGHT-ID         
            DISPLAY 'FLIGHT NUMBER TO '     FLIGHT-NUMBER-TO-TEXT        
            DISPLAY 'FLIGHT NUMBER FROM: '  FLIGHT-NUMBER-FROM-TEXT      
-           DISPLAY 'FLIGHT NUMBER TO   LEN'     FLIGHT-NUMBER-TO-LEN    
-           DISPLAY 'FLIGHT NUMBER FROM: LEN '  FLIGHT-NUMBER-FROM-LEN   
            DISPLAY 'CT-DELETED-STATUS: '    CT-DELETED-STATUS-TEXT      
+           PERFORM 7024-COUNT-AFFECTED-FLIGHTS                          
+           MOVE WS-FLIGHTS-AFFECTED-COUNT TO WS-FLIGHTS-AFFECTED-FORMAT 
+           DISPLAY 'FLIGHTS TO BE CANCELED UNDER THIS SCHEDULE: '       
+                                            WS-FLIGHTS-AFFECTED-FORMAT  
            EXEC SQL                                                     
            UPDATE T05_FLIGHT_TABLE                                      
             SET FLIGHT_STATUS = :CT-DELETED-STATUS                      
-            WHERE FLIGHT_NUMBER = :FLIGHT-NUMBER-TO OR                  
-                  FLIGHT_NUMBER = :FLIGHT-NUMBER-FROM                   
+            WHERE SCHEDULED_FLIGHT_ID = :SCHEDULED-FLIGHT-ID            
            END-EXEC                                                     
            MOVE SQLCODE TO SW-SQLCODE                                   
            IF NOT SO-SQLCODE-NORMAL THEN                                
@@ -920,9 +1082,33 @@
            END-IF                                                       
            .                                                            
       ******************************************************************
+      *                7024-COUNT-AFFECTED-FLIGHTS                      
+      * RECONCILIATION COUNT OF HOW MANY T05 ROWS THIS SCHEDULE'S       
+      * CANCELLATION IS ABOUT TO TOUCH, READ BEFORE THE UPDATE COMMITS  
+      ******************************************************************
+       7024-COUNT-AFFECTED-FLIGHTS.                                     
+           MOVE ZERO TO WS-FLIGHTS-AFFECTED-COUNT                       
+           EXEC SQL                                                     
+             SELECT COUNT(*)                                            
+             INTO :WS-FLIGHTS-AFFECTED-COUNT                            
+             FROM T05_FLIGHT_TABLE                                      
+             WHERE SCHEDULED_FLIGHT_ID = :SCHEDULED-FLIGHT-ID           
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-NORMAL THEN                                
+              SET SO-7024-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
       *                    7007-DELETE-RESERVATIONS                     
       * PARAGRAPH WILL GET USER'S RESERVATIONS 1 BY 1 UNTIL             
       * ALL RESERVATIONS WILL BE SET AS DELETED                         
+      * C-NAME2 IS SCOPED TO THIS SCHEDULE'S OWN SCHEDULED_FLIGHT_ID,   
+      * THE SAME AS 7006-DELETE-CONNECTED-FLIGHTS ABOVE, SO CANCELING   
+      * ONE SCHEDULE DOES NOT ALSO CANCEL RESERVATIONS BELONGING TO A   
+      * DIFFERENT SCHEDULE THAT HAPPENS TO REUSE THE SAME FLIGHT        
+      * NUMBERS                                                         
       ******************************************************************
        7007-DELETE-RESERVATIONS.                                        
            PERFORM 7008-OPEN-RESERV-CURSOR                              
@@ -934,7 +1120,7 @@
       ******************************************************************
        7008-OPEN-RESERV-CURSOR.                                         
            EXEC SQL                                                     
-            OPEN C-NAME2
+            OPEN C-NAME2                                                
            END-EXEC                                                     
            MOVE SQLCODE TO SW-SQLCODE                                   
            IF NOT SO-SQLCODE-NORMAL THEN                                
@@ -970,7 +1156,7 @@
       ******************************************************************
        7011-FETCH-RESERV.                                               
            SET SO-NOT-END-OF-CURSOR-DATA TO TRUE                        
-           INITIALIZE T04-RESERVATION-ID 
+           INITIALIZE T04-RESERVATION-ID                                
            EXEC SQL                                                     
             FETCH C-NAME2                                               
             INTO                                                        
@@ -1037,14 +1223,43 @@
            PERFORM 2300-CALL-ERROR-ROUTINE                              
            .                                                            
       ******************************************************************
+      *                     9050-LOG-TRANSACTION                        
+      * WRITES ONE ROW TO T24_TRANSACTION_LOG_TABLE SO "WHICH AGENT     
+      * DID THIS" CAN ALWAYS BE ANSWERED. THE CALLER MOVES              
+      * WS-LOG-ACTION-TEXT AND WS-LOG-ENTITY-KEY BEFORE PERFORMING      
+      * THIS. EIBOPID/EIBTRNID ARE SUPPLIED BY CICS ON EVERY TASK --    
+      * NO WORKING-STORAGE DECLARATION IS NEEDED FOR THEM               
+      ******************************************************************
+       9050-LOG-TRANSACTION.                                            
+           MOVE EIBOPID              TO T24-OPERATOR-ID                 
+           MOVE EIBTRNID             TO T24-TRANSACTION-ID              
+           MOVE 'Z02312  '           TO T24-PROGRAM-ID                  
+           MOVE WS-LOG-ACTION-TEXT   TO T24-ACTION-TEXT                 
+           MOVE WS-LOG-ENTITY-KEY    TO T24-ENTITY-KEY                  
+           EXEC SQL                                                     
+             INSERT INTO T24_TRANSACTION_LOG_TABLE                      
+                (OPERATOR_ID, TRANSACTION_ID, PROGRAM_ID, ACTION_TEXT,  
+                 ENTITY_KEY, LOG_TIMESTAMP)                             
+             VALUES                                                     
+                (:T24-OPERATOR-ID, :T24-TRANSACTION-ID,                 
+                 :T24-PROGRAM-ID, :T24-ACTION-TEXT, :T24-ENTITY-KEY,    
+                 CURRENT TIMESTAMP)                                     
+           END-EXEC                                                     
+           MOVE SQLCODE TO SW-SQLCODE                                   
+           IF NOT SO-SQLCODE-NORMAL THEN                                
+              SET SO-9050-PARA TO TRUE                                  
+              PERFORM 9000-DB2-ERROR                                    
+           END-IF                                                       
+           .                                                            
+      ******************************************************************
       *                       9100-ROLLBACK                             
       ******************************************************************
        9100-ROLLBACK.                                                   
            EXEC CICS                                                    
              SYNCPOINT ROLLBACK                                         
            END-EXEC                                                     
-           PERFORM 2200-CHECK-EIBRESP
-           .                                   
+           PERFORM 2200-CHECK-EIBRESP                                   
+           .                                                            
       
                                                 
                                                        
