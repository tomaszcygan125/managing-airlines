@@ -0,0 +1,661 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Z02335.
+      ******************************************************************
+      *
+      * THIS PROGRAM IS CALLED WHEN USER WILL CHOOSE OPTION '9' ON
+      * THE FIRST PROGRAM (Z02131) "AIRLINE DIRECTORY MAINTENANCE"
+      *
+      * T01_AIRLINE_NAMES_TABLE IS READ BY Z02152, Z02172 AND Z02292
+      * (7011-CHECK-AIRLINE, 7099-GET-AIRLINE-NAME) BUT NOTHING IN THIS
+      * SYSTEM EVER INSERTS, UPDATES OR RETIRES A ROW IN IT -- THIS
+      * PROGRAM IS THAT MAINTENANCE TRANSACTION, BUILT THE SAME WAY
+      * THE AIRPORT DIRECTORY MAINTENANCE TRANSACTION (Z02333) IS
+      *
+      * CLERK PICKS AN ACTION ON THE FIRST SCREEN -- 'A' TO ADD A NEW
+      * AIRLINE CODE/NAME PAIR OR 'D' TO RETIRE AN EXISTING ONE -- AND
+      * PROVIDES THE AIRLINE CODE
+      *
+      *   'A' GOES ON TO A SECOND SCREEN ASKING FOR THE AIRLINE NAME
+      *       AND HOME CURRENCY (SO FARES CAN BE SHOWN IN THE
+      *       AIRLINE'S OWN CURRENCY) AND REFUSES A CODE THAT ALREADY
+      *       EXISTS
+      *
+      *   'D' LOOKS THE AIRLINE UP, SHOWS ITS NAME AND CURRENT STATUS
+      *       ON A CONFIRM SCREEN, AND ON CONFIRMATION SETS
+      *       AIRLINE_STATUS TO INACTIVE -- THE SAME SOFT-RETIREMENT
+      *       PATTERN Z02333 USES FOR AN AIRPORT.  RETIREMENT IS
+      *       REFUSED WHILE T05_FLIGHT_TABLE STILL HAS AN ACTIVE
+      *       FLIGHT MARKETED OR OPERATED UNDER THAT CODE
+      *
+      * NEW COLUMN ON T01_AIRLINE_NAMES_TABLE FOR THIS PROGRAM :
+      * AIRLINE_STATUS, PIC X(15), 'ACTIVE' OR 'INACTIVE' -- EVERY
+      * EXISTING ROW IS TREATED AS A PRE-EXISTING 'ACTIVE' AIRLINE.
+      * HOME_CURRENCY_CODE (PIC X(3)) WAS ALREADY ADDED TO THIS TABLE
+      * SO FARES COULD BE DISPLAYED IN EACH AIRLINE'S OWN CURRENCY
+      ******************************************************************
+      *                  CHANGE LOG
+      *
+      * 2026-08-09   OSG   INITIAL VERSION
+      *
+      ******************************************************************
+
+      ******************************************************************
+      *                        DATA DIVISION
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY DFHAID.
+           COPY ZZMP0237.
+           COPY ZZEC0215.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE T01TAB END-EXEC.
+           EXEC SQL INCLUDE T05TAB END-EXEC.
+       01 WS-ITER2    PIC S9(4) COMP VALUE 0.
+      * COMMAREA
+       01 WS-COMMAREA PIC X VALUE 'A'.
+       01 WS-EIBRESP-TEMP  PIC X(10) VALUE SPACE.
+       01 WS-SQLCODE-FORMAT             PIC -(5).
+       01 WS-SQLERRMC                   PIC X(70).
+      * CONSTANTS
+       01 CT-CONSTANTS.
+           05 CT-ERROR-ROUTINE                PIC X(8) VALUE 'Z02141'.
+           05 CT-THIS-PROGRAM-NAME            PIC X(8) VALUE 'Z02335'.
+           05 CT-FIRST-PROGRAM-NAME           PIC X(8) VALUE 'Z02131  '.
+           05 CT-FINAL-MESSAGE                PIC X(79)
+                                                 VALUE 'END OF PROGRAM'.
+           05 CT-ACTIVE-STATUS.
+              49 CT-ACTIVE-STATUS-LEN         PIC S9(4) COMP VALUE 6.
+              49 CT-ACTIVE-STATUS-TEXT        PIC X(15) VALUE 'ACTIVE'.
+           05 CT-INACTIVE-STATUS.
+              49 CT-INACTIVE-STATUS-LEN       PIC S9(4) COMP VALUE 8.
+              49 CT-INACTIVE-STATUS-TEXT      PIC X(15)
+                                                VALUE 'INACTIVE'.
+           05 CT-DELETED-FLIGHT-STATUS.
+              49 CT-DELETED-FLIGHT-STATUS-LEN PIC S9(4) COMP VALUE 7.
+              49 CT-DELETED-FLIGHT-STATUS-TEXT PIC X(15)
+                                                 VALUE 'DELETED'.
+           05 CT-CANCELED-FLIGHT-STATUS.
+              49 CT-CANCELED-FLIGHT-STATUS-LEN PIC S9(4) COMP VALUE 8.
+              49 CT-CANCELED-FLIGHT-STATUS-TEXT PIC X(15)
+                                                 VALUE 'CANCELED'.
+       01 SW-SWITCHES.
+           10 SW-SQLCODE                    PIC S9(5).
+               88 SO-SQLCODE-OK             VALUE  000   100.
+               88 SO-SQLCODE-NORMAL         VALUE 000.
+               88 SO-SQLCODE-NOT-FOUND      VALUE 100.
+           10 SW-STATEMENT-ID               PIC X(4).
+               88 SO-7001-PARA              VALUE '7001'.
+               88 SO-7002-PARA              VALUE '7002'.
+               88 SO-7003-PARA              VALUE '7003'.
+               88 SO-7004-PARA              VALUE '7004'.
+           05 SW-IF-PROGRAM-RUNS-FIRST-TIME               PIC X.
+               88 SO-FIRST-TIME-PROGRAM-RUNS              VALUE 'Y'.
+               88 SO-NOT-FIRST-TIME-PROGRAM-RUNS          VALUE 'N'.
+           05 SW-WHAT-TYPE-OF-FINAL                       PIC X.
+               88 SO-FINAL-WITH-COMMAREA                  VALUE 'C'.
+               88 SO-FINAL-TERMINATION                    VALUE 'F'.
+           05 SW-WHICH-SCREEN-IS-UP                       PIC X.
+               88 SO-ON-LOOKUP-SCREEN                     VALUE 'L'.
+               88 SO-ON-ADD-SCREEN                        VALUE 'A'.
+               88 SO-ON-RETIRE-CONFIRM-SCREEN              VALUE 'D'.
+           05 SW-IF-ACTION-VALID                          PIC X.
+               88 SO-ACTION-VALID                         VALUE '1'.
+               88 SO-ACTION-INVALID                       VALUE '2'.
+           05 SW-IF-CODE-VALID                            PIC X.
+               88 SO-CODE-VALID                           VALUE '1'.
+               88 SO-CODE-INVALID                         VALUE '2'.
+           05 SW-IF-AIRLINE-FOUND                         PIC X.
+               88 SO-AIRLINE-FOUND                        VALUE 'Y'.
+               88 SO-AIRLINE-NOT-FOUND                    VALUE 'N'.
+           05 SW-IF-AIRLINE-ALREADY-EXISTS                PIC X.
+               88 SO-AIRLINE-ALREADY-EXISTS               VALUE 'Y'.
+               88 SO-AIRLINE-IS-NEW                       VALUE 'N'.
+           05 SW-IF-ADD-FIELDS-VALID                      PIC X.
+               88 SO-ADD-FIELDS-VALID                     VALUE '1'.
+               88 SO-ADD-FIELDS-INVALID                   VALUE '2'.
+           05 SW-IF-CONFIRM-VALID                         PIC X.
+               88 SO-CONFIRM-VALID                        VALUE '1'.
+               88 SO-CONFIRM-INVALID                      VALUE '2'.
+           05 SW-IF-HAS-ACTIVE-FLIGHTS                    PIC X.
+               88 SO-HAS-ACTIVE-FLIGHTS                   VALUE 'Y'.
+               88 SO-HAS-NO-ACTIVE-FLIGHTS                VALUE 'N'.
+       01 WS-VARIABLES.
+           05 WS-CODE                       PIC X(3).
+           05 WS-CONFIRM-ANSWER             PIC X.
+           05 WS-ACTIVE-FLIGHT-COUNT        PIC S9(8) COMP.
+      ******************************************************************
+      *                      PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS
+           PERFORM 3000-FINAL
+           .
+      ******************************************************************
+      *                     1000-INIT
+      ******************************************************************
+       1000-INIT.
+           PERFORM 1010-CHECK-IF-FIRST-TIME
+           PERFORM 1011-INITIALIZE-COPYBOOK
+           .
+      ******************************************************************
+      *                  1005-CICS-IGNORE
+      ******************************************************************
+       1005-CICS-IGNORE.
+           EXEC CICS
+            IGNORE CONDITION ERROR
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
+           .
+      ******************************************************************
+      *                1010-CHECK-IF-FIRST-TIME
+      ******************************************************************
+       1010-CHECK-IF-FIRST-TIME.
+           IF EIBCALEN = 0         THEN
+              PERFORM 1005-CICS-IGNORE
+              SET SO-FIRST-TIME-PROGRAM-RUNS TO TRUE
+           ELSE
+              SET SO-NOT-FIRST-TIME-PROGRAM-RUNS TO TRUE
+           END-IF
+           .
+      ******************************************************************
+      *                  1011-INITIALIZE-COPYBOOK
+      ******************************************************************
+       1011-INITIALIZE-COPYBOOK.
+           IF SO-FIRST-TIME-PROGRAM-RUNS THEN
+              MOVE LOW-VALUES TO WS-ZZEC0215
+              SET SO-ON-LOOKUP-SCREEN TO TRUE
+           ELSE
+              MOVE DFHCOMMAREA TO WS-ZZEC0215
+           END-IF
+           .
+      ******************************************************************
+      *                      2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+           IF SO-FIRST-TIME-PROGRAM-RUNS THEN
+              PERFORM 2001-PROCESS-IF-FIRST-TIME
+           ELSE
+              PERFORM 2002-PROCESS-IF-NOT-FIRST-TIME
+           END-IF
+           .
+      ******************************************************************
+      *                2001-PROCESS-IF-FIRST-TIME
+      ******************************************************************
+       2001-PROCESS-IF-FIRST-TIME.
+           PERFORM 2050-SEND-CLEAN-MAP
+           SET SO-FINAL-WITH-COMMAREA TO TRUE
+           .
+      ******************************************************************
+      *               2002-PROCESS-IF-NOT-FIRST-TIME
+      ******************************************************************
+       2002-PROCESS-IF-NOT-FIRST-TIME.
+           EVALUATE EIBAID
+             WHEN DFHENTER
+               EVALUATE TRUE
+                 WHEN SO-ON-LOOKUP-SCREEN
+                    PERFORM 2010-PROCESS-LOOKUP-INPUT
+                 WHEN SO-ON-ADD-SCREEN
+                    PERFORM 2030-PROCESS-ADD-INPUT
+                 WHEN SO-ON-RETIRE-CONFIRM-SCREEN
+                    PERFORM 2040-PROCESS-RETIRE-CONFIRM-INPUT
+               END-EVALUATE
+             WHEN DFHPF3
+               SET SO-FINAL-TERMINATION TO TRUE
+             WHEN OTHER
+               PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+               MOVE 'YOU HAVE PRESSED NO ACTION KEY '
+               TO WS-Z02141-I-ERROR-MESSAGE(1)
+               SET SO-Z02141-M-WITH TO TRUE
+               PERFORM 2300-CALL-ERROR-ROUTINE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                    2050-SEND-CLEAN-MAP
+      ******************************************************************
+       2050-SEND-CLEAN-MAP.
+           MOVE LOW-VALUES TO MP0237O
+           SET SO-ON-LOOKUP-SCREEN TO TRUE
+           PERFORM 2100-SEND-THE-MAP
+           .
+      ******************************************************************
+      *                    2100-SEND-THE-MAP
+      ******************************************************************
+       2100-SEND-THE-MAP.
+           EXEC CICS
+             SEND MAP('MP0237') MAPSET('MP0237')
+             FROM(MP0237O)
+             ERASE
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
+           .
+      ******************************************************************
+      *                2010-PROCESS-LOOKUP-INPUT
+      ******************************************************************
+       2010-PROCESS-LOOKUP-INPUT.
+           PERFORM 2011-RECEIVE-LOOKUP-INPUT
+           PERFORM 2012-VALIDATE-ACTION-AND-CODE
+           IF SO-ACTION-VALID AND SO-CODE-VALID THEN
+              EVALUATE ACTIONI
+                WHEN 'A'
+                   PERFORM 2013-START-ADD
+                WHEN 'D'
+                   PERFORM 2014-START-RETIRE
+              END-EVALUATE
+           ELSE
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'ACTION MUST BE A OR D, CODE MUST BE 3 LETTERS' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-IF
+           .
+      ******************************************************************
+      *                2011-RECEIVE-LOOKUP-INPUT
+      ******************************************************************
+       2011-RECEIVE-LOOKUP-INPUT.
+           MOVE LOW-VALUES TO MP0237I
+           EXEC CICS
+           RECEIVE MAP('MP0237') MAPSET('MP0237')
+           INTO(MP0237I)
+           NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+           WHEN DFHRESP(NORMAL)
+              CONTINUE
+           WHEN DFHRESP(MAPFAIL)
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'PLEASE PROVIDE AN ACTION AND A CODE' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           WHEN OTHER
+              PERFORM 2200-CHECK-EIBRESP
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                2012-VALIDATE-ACTION-AND-CODE
+      ******************************************************************
+       2012-VALIDATE-ACTION-AND-CODE.
+           EVALUATE ACTIONI
+           WHEN 'A'
+           WHEN 'D'
+              SET SO-ACTION-VALID TO TRUE
+           WHEN OTHER
+              SET SO-ACTION-INVALID TO TRUE
+           END-EVALUATE
+           IF CODEI NOT = SPACE AND CODEI NOT = LOW-VALUES THEN
+              MOVE CODEI TO WS-CODE
+              SET SO-CODE-VALID TO TRUE
+           ELSE
+              SET SO-CODE-INVALID TO TRUE
+           END-IF
+           .
+      ******************************************************************
+      *                     2013-START-ADD
+      ******************************************************************
+       2013-START-ADD.
+           PERFORM 7001-LOOKUP-AIRLINE
+           IF SO-AIRLINE-ALREADY-EXISTS THEN
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'AIRLINE CODE ALREADY EXISTS' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           ELSE
+              PERFORM 2015-SEND-ADD-SCREEN
+           END-IF
+           .
+      ******************************************************************
+      *                  2015-SEND-ADD-SCREEN
+      ******************************************************************
+       2015-SEND-ADD-SCREEN.
+           MOVE LOW-VALUES TO MP0237O
+           MOVE WS-CODE TO CODEO
+           SET SO-ON-ADD-SCREEN TO TRUE
+           PERFORM 2100-SEND-THE-MAP
+           .
+      ******************************************************************
+      *                   2014-START-RETIRE
+      ******************************************************************
+       2014-START-RETIRE.
+           PERFORM 7001-LOOKUP-AIRLINE
+           IF SO-AIRLINE-FOUND THEN
+              PERFORM 2016-SEND-RETIRE-CONFIRM-SCREEN
+           ELSE
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'AIRLINE NOT FOUND' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-IF
+           .
+      ******************************************************************
+      *             2016-SEND-RETIRE-CONFIRM-SCREEN
+      ******************************************************************
+       2016-SEND-RETIRE-CONFIRM-SCREEN.
+           MOVE LOW-VALUES TO MP0237O
+           MOVE WS-CODE TO CODEO
+           MOVE AIRLINE-NAME-TEXT TO NAMEO
+           MOVE T01-AIRLINE-STATUS-TEXT TO STATUSO
+           SET SO-ON-RETIRE-CONFIRM-SCREEN TO TRUE
+           PERFORM 2100-SEND-THE-MAP
+           .
+      ******************************************************************
+      *                2030-PROCESS-ADD-INPUT
+      ******************************************************************
+       2030-PROCESS-ADD-INPUT.
+           PERFORM 2031-RECEIVE-ADD-INPUT
+           PERFORM 2032-VALIDATE-ADD-FIELDS
+           IF SO-ADD-FIELDS-VALID THEN
+              PERFORM 7002-INSERT-AIRLINE
+              PERFORM 2050-SEND-CLEAN-MAP
+           ELSE
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'PLEASE PROVIDE NAME AND HOME CURRENCY' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-IF
+           .
+      ******************************************************************
+      *                2031-RECEIVE-ADD-INPUT
+      ******************************************************************
+       2031-RECEIVE-ADD-INPUT.
+           MOVE LOW-VALUES TO MP0237I
+           EXEC CICS
+           RECEIVE MAP('MP0237') MAPSET('MP0237')
+           INTO(MP0237I)
+           NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+           WHEN DFHRESP(NORMAL)
+              CONTINUE
+           WHEN DFHRESP(MAPFAIL)
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'PLEASE COMPLETE ALL FIELDS' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           WHEN OTHER
+              PERFORM 2200-CHECK-EIBRESP
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                2032-VALIDATE-ADD-FIELDS
+      ******************************************************************
+       2032-VALIDATE-ADD-FIELDS.
+           IF NAMEI NOT = SPACE AND NAMEI NOT = LOW-VALUES
+              AND CURRENCYI NOT = SPACE AND CURRENCYI NOT = LOW-VALUES
+              THEN
+              SET SO-ADD-FIELDS-VALID TO TRUE
+           ELSE
+              SET SO-ADD-FIELDS-INVALID TO TRUE
+           END-IF
+           .
+      ******************************************************************
+      *              2040-PROCESS-RETIRE-CONFIRM-INPUT
+      ******************************************************************
+       2040-PROCESS-RETIRE-CONFIRM-INPUT.
+           PERFORM 2041-RECEIVE-RETIRE-CONFIRM-INPUT
+           PERFORM 2042-VALIDATE-CONFIRM-ANSWER
+           IF SO-CONFIRM-VALID THEN
+              IF WS-CONFIRM-ANSWER = 'Y' THEN
+                 PERFORM 7003-CHECK-FOR-ACTIVE-FLIGHTS
+                 IF SO-HAS-ACTIVE-FLIGHTS THEN
+                    PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+                    MOVE 'CANNOT RETIRE, AIRLINE STILL HAS ' TO
+                                        WS-Z02141-I-ERROR-MESSAGE(1)
+                    MOVE 'ACTIVE FLIGHTS' TO
+                                        WS-Z02141-I-ERROR-MESSAGE(2)
+                    SET SO-Z02141-M-WITH TO TRUE
+                    PERFORM 2300-CALL-ERROR-ROUTINE
+                 ELSE
+                    PERFORM 7004-RETIRE-AIRLINE
+                    PERFORM 2050-SEND-CLEAN-MAP
+                 END-IF
+              ELSE
+                 PERFORM 2050-SEND-CLEAN-MAP
+              END-IF
+           ELSE
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'PLEASE ANSWER Y OR N' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-IF
+           .
+      ******************************************************************
+      *             2041-RECEIVE-RETIRE-CONFIRM-INPUT
+      ******************************************************************
+       2041-RECEIVE-RETIRE-CONFIRM-INPUT.
+           MOVE LOW-VALUES TO MP0237I
+           EXEC CICS
+           RECEIVE MAP('MP0237') MAPSET('MP0237')
+           INTO(MP0237I)
+           NOHANDLE
+           END-EXEC
+           EVALUATE EIBRESP
+           WHEN DFHRESP(NORMAL)
+              CONTINUE
+           WHEN DFHRESP(MAPFAIL)
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE 'PLEASE ANSWER Y OR N' TO
+                                  WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           WHEN OTHER
+              PERFORM 2200-CHECK-EIBRESP
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                2042-VALIDATE-CONFIRM-ANSWER
+      ******************************************************************
+       2042-VALIDATE-CONFIRM-ANSWER.
+           EVALUATE CONFIRMI
+           WHEN 'Y'
+           WHEN 'N'
+              MOVE CONFIRMI TO WS-CONFIRM-ANSWER
+              SET SO-CONFIRM-VALID TO TRUE
+           WHEN OTHER
+              SET SO-CONFIRM-INVALID TO TRUE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                    2200-CHECK-EIBRESP
+      ******************************************************************
+       2200-CHECK-EIBRESP.
+           EVALUATE EIBRESP
+           WHEN DFHRESP(NORMAL)
+              CONTINUE
+           WHEN DFHRESP(MAPFAIL)
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE ' YOU NEED TO PROVIDE  DATA '
+              TO WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           WHEN OTHER
+              DISPLAY 'UNKNOWN EIBERSP '
+              DISPLAY 'EIBRESP VALUE : ' EIBRESP
+              MOVE EIBRESP TO WS-EIBRESP-TEMP
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              STRING '  UNKNOWN EIBERSP '  'EIBRESP VALUE : '
+              WS-EIBRESP-TEMP
+              DELIMITED BY SIZE INTO WS-Z02141-I-ERROR-MESSAGE(1)
+              END-STRING
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                2400-INITIALIZE-ERROR-MESSAGE
+      ******************************************************************
+       2400-INITIALIZE-ERROR-MESSAGE.
+           PERFORM VARYING WS-ITER2 FROM 1 BY 1 UNTIL WS-ITER2 > 10
+             MOVE SPACE TO WS-Z02141-I-ERROR-MESSAGE(WS-ITER2)
+           END-PERFORM
+           .
+      ******************************************************************
+      *                  2300-CALL-ERROR-ROUTINE
+      ******************************************************************
+       2300-CALL-ERROR-ROUTINE.
+           SET SO-Z02141-I-FIRST-TIME TO TRUE
+           MOVE CT-THIS-PROGRAM-NAME TO WS-Z02141-I-CALLING-PROGRAM
+           MOVE WS-ZZEC0215 TO DFHCOMMAREA
+           EXEC CICS
+            XCTL PROGRAM(CT-ERROR-ROUTINE) COMMAREA(WS-ZZEC0215)
+           END-EXEC
+           .
+      ******************************************************************
+      *                  7001-LOOKUP-AIRLINE
+      ******************************************************************
+       7001-LOOKUP-AIRLINE.
+           MOVE WS-CODE TO AIRLINE-CODE
+           INITIALIZE AIRLINE-NAME
+           INITIALIZE T01-AIRLINE-STATUS
+           EXEC SQL
+             SELECT AIRLINE_NAME,
+                    AIRLINE_STATUS
+             INTO
+                    :AIRLINE-NAME,
+                    :T01-AIRLINE-STATUS
+             FROM
+                    T01_AIRLINE_NAMES_TABLE
+             WHERE AIRLINE_CODE = :AIRLINE-CODE
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           EVALUATE TRUE
+           WHEN SO-SQLCODE-NORMAL
+              SET SO-AIRLINE-FOUND TO TRUE
+              SET SO-AIRLINE-ALREADY-EXISTS TO TRUE
+           WHEN SO-SQLCODE-NOT-FOUND
+              SET SO-AIRLINE-NOT-FOUND TO TRUE
+              SET SO-AIRLINE-IS-NEW TO TRUE
+           WHEN OTHER
+              SET SO-7001-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                  7002-INSERT-AIRLINE
+      ******************************************************************
+       7002-INSERT-AIRLINE.
+           MOVE WS-CODE TO AIRLINE-CODE
+           MOVE NAMEI TO AIRLINE-NAME-TEXT
+           MOVE CURRENCYI TO T01-HOME-CURRENCY-CODE
+           SET T01-AIRLINE-STATUS TO CT-ACTIVE-STATUS
+           EXEC SQL
+             INSERT INTO T01_AIRLINE_NAMES_TABLE
+               (AIRLINE_CODE, AIRLINE_NAME, HOME_CURRENCY_CODE,
+                AIRLINE_STATUS)
+             VALUES
+               (:AIRLINE-CODE, :AIRLINE-NAME, :T01-HOME-CURRENCY-CODE,
+                :T01-AIRLINE-STATUS)
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              SET SO-7002-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *              7003-CHECK-FOR-ACTIVE-FLIGHTS
+      ******************************************************************
+       7003-CHECK-FOR-ACTIVE-FLIGHTS.
+           MOVE WS-CODE TO AIRLINE-CODE
+           EXEC SQL
+             SELECT COUNT(*)
+             INTO :WS-ACTIVE-FLIGHT-COUNT
+             FROM T05_FLIGHT_TABLE
+             WHERE AIRLINE_CODE = :AIRLINE-CODE
+               AND FLIGHT_STATUS <> :CT-DELETED-FLIGHT-STATUS
+               AND FLIGHT_STATUS <> :CT-CANCELED-FLIGHT-STATUS
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              SET SO-7003-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           IF WS-ACTIVE-FLIGHT-COUNT > 0 THEN
+              SET SO-HAS-ACTIVE-FLIGHTS TO TRUE
+           ELSE
+              SET SO-HAS-NO-ACTIVE-FLIGHTS TO TRUE
+           END-IF
+           .
+      ******************************************************************
+      *                 7004-RETIRE-AIRLINE
+      ******************************************************************
+       7004-RETIRE-AIRLINE.
+           MOVE WS-CODE TO AIRLINE-CODE
+           SET T01-AIRLINE-STATUS TO CT-INACTIVE-STATUS
+           EXEC SQL
+             UPDATE T01_AIRLINE_NAMES_TABLE
+              SET AIRLINE_STATUS = :T01-AIRLINE-STATUS
+              WHERE AIRLINE_CODE = :AIRLINE-CODE
+           END-EXEC
+           MOVE SQLCODE TO SW-SQLCODE
+           IF NOT SO-SQLCODE-NORMAL THEN
+              SET SO-7004-PARA TO TRUE
+              PERFORM 9000-DB2-ERROR
+           END-IF
+           .
+      ******************************************************************
+      *                       9000-DB2-ERROR
+      ******************************************************************
+       9000-DB2-ERROR.
+           MOVE SQLCODE TO WS-SQLCODE-FORMAT
+           MOVE SQLERRMC TO WS-SQLERRMC
+           PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+           MOVE 'DB2 ERROR ' TO  WS-Z02141-I-ERROR-MESSAGE(1)
+           STRING 'IN SATATEMENT: ' SW-STATEMENT-ID
+             DELIMITED BY SIZE
+             INTO WS-Z02141-I-ERROR-MESSAGE(2)
+           END-STRING
+           STRING 'SQLCODE: ' WS-SQLCODE-FORMAT
+             DELIMITED BY SIZE
+             INTO WS-Z02141-I-ERROR-MESSAGE(3)
+           END-STRING
+           STRING 'SQLERRMC: ' WS-SQLERRMC
+             DELIMITED BY SIZE
+             INTO WS-Z02141-I-ERROR-MESSAGE(4)
+           END-STRING
+           SET SO-Z02141-M-WITH TO TRUE
+           PERFORM 2300-CALL-ERROR-ROUTINE
+           .
+      ******************************************************************
+      *                     3000-FINAL
+      ******************************************************************
+       3000-FINAL.
+           EVALUATE TRUE
+           WHEN SO-FINAL-WITH-COMMAREA
+              PERFORM 3001-REUTRN-WITH-TRANSID
+           WHEN SO-FINAL-TERMINATION
+              PERFORM 3002-REUTRN-TO-CALLING-PROG
+           WHEN OTHER
+              PERFORM 2400-INITIALIZE-ERROR-MESSAGE
+              MOVE ' 3000 PARA ERROR SHOULDNT HAPPEN  '
+              TO WS-Z02141-I-ERROR-MESSAGE(1)
+              SET SO-Z02141-M-WITH TO TRUE
+              PERFORM 2300-CALL-ERROR-ROUTINE
+           END-EVALUATE
+           .
+      ******************************************************************
+      *                    3001-REUTRN-WITH-TRANSID
+      ******************************************************************
+       3001-REUTRN-WITH-TRANSID.
+           MOVE WS-ZZEC0215 TO DFHCOMMAREA
+           EXEC CICS
+               RETURN TRANSID('0231') COMMAREA(WS-ZZEC0215)
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
+           .
+      ******************************************************************
+      *                   3002-REUTRN-TO-CALLING-PROG
+      ******************************************************************
+       3002-REUTRN-TO-CALLING-PROG.
+           EXEC CICS
+              XCTL PROGRAM(CT-FIRST-PROGRAM-NAME)
+                 COMMAREA(WS-ZZEC0215) LENGTH(0)
+           END-EXEC
+           PERFORM 2200-CHECK-EIBRESP
+           .
